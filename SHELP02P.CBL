@@ -0,0 +1,100 @@
+000100******************************************************************SHELP02P
+000200*                                                                 SHELP02P
+000300* Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.     * SHELP02P
+000400* This demonstration program is provided for use by users       * SHELP02P
+000500* of Micro Focus products and may be used, modified and         * SHELP02P
+000600* distributed as part of your application provided that         * SHELP02P
+000700* you properly acknowledge the copyright of Micro Focus         * SHELP02P
+000800* in this material.                                             * SHELP02P
+000900*                                                                 SHELP02P
+001000******************************************************************SHELP02P
+001100                                                                  SHELP02P
+001200******************************************************************SHELP02P
+001300* Program:     SHELP02P.CBL (CICS Version)                      * SHELP02P
+001400* Layer:       'Screen' handling                                 *SHELP02P
+001500* Function:    Maintain a line of screen help text               *SHELP02P
+001600******************************************************************SHELP02P
+001700                                                                  SHELP02P
+001800 IDENTIFICATION DIVISION.                                         SHELP02P
+001900 PROGRAM-ID.                                                      SHELP02P
+002000     SHELP02P.                                                    SHELP02P
+002100 DATE-WRITTEN.                                                    SHELP02P
+002200     September 2007.                                              SHELP02P
+002300 DATE-COMPILED.                                                   SHELP02P
+002400     Today.                                                       SHELP02P
+002500                                                                  SHELP02P
+002600 ENVIRONMENT DIVISION.                                            SHELP02P
+002700                                                                  SHELP02P
+002800 DATA DIVISION.                                                   SHELP02P
+002900 WORKING-STORAGE SECTION.                                         SHELP02P
+003000 01  WS-MISC-STORAGE.                                             SHELP02P
+003100   05  WS-PROGRAM-ID                       PIC X(8)               SHELP02P
+003200       VALUE 'SHELP02P'.                                          SHELP02P
+003300   05  WS-BUSINESS-LOGIC-PGM                PIC X(8)              SHELP02P
+003400       VALUE 'BHELP02P'.                                          SHELP02P
+003500   05  WS-SUB1                             PIC S9(4) COMP.        SHELP02P
+003600                                                                  SHELP02P
+003700 01  WS-SCREEN-ITEMS.                                             SHELP02P
+003800   05  WS-IP-SCREEN-DATA                   PIC X(70).             SHELP02P
+003900   05  WS-IP-SCREEN-LENGTH                 PIC 9(4) BINARY.       SHELP02P
+004000   05  WS-OP-SCREEN-DATA                   PIC X(160).            SHELP02P
+004100                                                                  SHELP02P
+004200 01  WS-HELP-DATA.                                                SHELP02P
+004300 COPY CHELPD02.                                                   SHELP02P
+004400                                                                  SHELP02P
+004500 COPY CABENDD.                                                    SHELP02P
+004600                                                                  SHELP02P
+004700 LINKAGE SECTION.                                                 SHELP02P
+004800 01  DFHCOMMAREA.                                                 SHELP02P
+004900   05  FILLER                              PIC X(1).              SHELP02P
+005000                                                                  SHELP02P
+005100 COPY CENTRY.                                                     SHELP02P
+005200******************************************************************SHELP02P
+005300* Receive the maintenance request from the terminal             * SHELP02P
+005400******************************************************************SHELP02P
+005500     MOVE SPACES TO WS-IP-SCREEN-DATA.                            SHELP02P
+005600     EXEC CICS RECEIVE                                            SHELP02P
+005700               INTO(WS-IP-SCREEN-DATA)                            SHELP02P
+005800               LENGTH(WS-IP-SCREEN-LENGTH)                        SHELP02P
+005900               MAXLENGTH(LENGTH OF WS-IP-SCREEN-DATA)             SHELP02P
+006000     END-EXEC.                                                    SHELP02P
+006100                                                                  SHELP02P
+006200******************************************************************SHELP02P
+006300* Expect the format to be ssssss l ttttt... where:              * SHELP02P
+006400*   ssssss is the screen name                                   * SHELP02P
+006500*   ll     is the help line number (01 thru 19)                 * SHELP02P
+006600*   tttt   is the replacement text for that line                * SHELP02P
+006700******************************************************************SHELP02P
+006800     MOVE SPACES TO HELP02-DATA.                                  SHELP02P
+006900     MOVE WS-IP-SCREEN-DATA(1:6) TO HELP02I-SCRN.                 SHELP02P
+007000     MOVE WS-IP-SCREEN-DATA(8:2) TO HELP02I-LINE.                 SHELP02P
+007100     MOVE WS-IP-SCREEN-DATA(11:60) TO HELP02I-TEXT.               SHELP02P
+007200                                                                  SHELP02P
+007300******************************************************************SHELP02P
+007400* Call the business logic to validate and apply the change      * SHELP02P
+007500******************************************************************SHELP02P
+007600     EXEC CICS LINK PROGRAM(WS-BUSINESS-LOGIC-PGM)                SHELP02P
+007700                    COMMAREA(HELP02-DATA)                         SHELP02P
+007800                    LENGTH(LENGTH OF HELP02-DATA)                 SHELP02P
+007900     END-EXEC.                                                    SHELP02P
+008000                                                                  SHELP02P
+008100******************************************************************SHELP02P
+008200* Tell the user what happened                                   * SHELP02P
+008300******************************************************************SHELP02P
+008400     MOVE LOW-VALUES TO WS-OP-SCREEN-DATA.                        SHELP02P
+008500     MOVE HELP02O-MSG TO WS-OP-SCREEN-DATA(1:60).                 SHELP02P
+008600     EXEC CICS SEND                                               SHELP02P
+008700                    FROM(WS-OP-SCREEN-DATA)                       SHELP02P
+008800                    LENGTH(60)                                    SHELP02P
+008900                    ERASE                                         SHELP02P
+009000     END-EXEC.                                                    SHELP02P
+009100                                                                  SHELP02P
+009200******************************************************************SHELP02P
+009300* Now return to CICS                                             *SHELP02P
+009400******************************************************************SHELP02P
+009500     EXEC CICS                                                    SHELP02P
+009600          RETURN                                                  SHELP02P
+009700     END-EXEC.                                                    SHELP02P
+009800     GOBACK.                                                      SHELP02P
+009900                                                                  SHELP02P
+010000* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      SHELP02P
