@@ -0,0 +1,627 @@
+000100****************************************************************  DBANK55P
+000200*                                                                 DBANK55P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK55P
+000400*   This demonstration program is provided for use by users     * DBANK55P
+000500*   of Micro Focus products and may be used, modified and       * DBANK55P
+000600*   distributed as part of your application provided that       * DBANK55P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK55P
+000800*   in this material.                                           * DBANK55P
+000900*                                                                 DBANK55P
+001000****************************************************************  DBANK55P
+001100                                                                  DBANK55P
+001200****************************************************************  DBANK55P
+001300* Program:     DBANK55P.CBL                                     * DBANK55P
+001400* Function:    Batch job to post a file of multi-line fund      * DBANK55P
+001500*              transfer entries, one account debit/credit pair *  DBANK55P
+001600*              per line                                        *  DBANK55P
+001700*              VSAM version                                     * DBANK55P
+001800****************************************************************  DBANK55P
+001900                                                                  DBANK55P
+002000 IDENTIFICATION DIVISION.                                         DBANK55P
+002100 PROGRAM-ID.                                                      DBANK55P
+002200     DBANK55P.                                                    DBANK55P
+002300 DATE-WRITTEN.                                                    DBANK55P
+002400     September 2007.                                              DBANK55P
+002500 DATE-COMPILED.                                                   DBANK55P
+002600     Today.                                                       DBANK55P
+002700                                                                  DBANK55P
+002800 ENVIRONMENT DIVISION.                                            DBANK55P
+002900                                                                  DBANK55P
+003000 INPUT-OUTPUT   SECTION.                                          DBANK55P
+003100   FILE-CONTROL.                                                  DBANK55P
+003200     SELECT BNKXFER-FILE                                          DBANK55P
+003300            ASSIGN       TO XFRIN                                 DBANK55P
+003400            ORGANIZATION IS SEQUENTIAL                            DBANK55P
+003500            FILE STATUS  IS WS-BNKXFER-STATUS.                    DBANK55P
+003600                                                                  DBANK55P
+003700* Opened for random access, keyed on the FROM account on each  *  DBANK55P
+003800* input line, so a debit can be posted without a sequential    *  DBANK55P
+003900* browse position to disturb.                                  *  DBANK55P
+004000     SELECT BNKACC-FILE                                           DBANK55P
+004100            ASSIGN       TO BNKACC                                DBANK55P
+004200            ORGANIZATION IS INDEXED                               DBANK55P
+004300            ACCESS MODE  IS RANDOM                                DBANK55P
+004400            RECORD KEY   IS BAC-REC-ACCNO                         DBANK55P
+004500            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES          DBANK55P
+004600            FILE STATUS  IS WS-BNKACC-STATUS.                     DBANK55P
+004700                                                                  DBANK55P
+004800* The same physical account file is opened a second time,      *  DBANK55P
+004900* this time keyed on the TO account, exactly as DBANK53P opens *  DBANK55P
+005000* BNKACC-FILE2 to credit a standing order destination.         *  DBANK55P
+005100     SELECT BNKACC-FILE2                                          DBANK55P
+005200            ASSIGN       TO BNKACC                                DBANK55P
+005300            ORGANIZATION IS INDEXED                               DBANK55P
+005400            ACCESS MODE  IS RANDOM                                DBANK55P
+005500            RECORD KEY   IS BA2-REC-ACCNO                         DBANK55P
+005600            FILE STATUS  IS WS-BNKACC2-STATUS.                    DBANK55P
+005700                                                                  DBANK55P
+005800     SELECT BNKLEDG-FILE                                          DBANK55P
+005900            ASSIGN       TO BNKLEDG                               DBANK55P
+006000            ORGANIZATION IS INDEXED                               DBANK55P
+006100            ACCESS MODE  IS RANDOM                                DBANK55P
+006200            RECORD KEY   IS BLG-REC-TIMESTAMP                     DBANK55P
+006300            ALTERNATE KEY IS BLG-REC-ALTKEY1 WITH DUPLICATES      DBANK55P
+006400            FILE STATUS  IS WS-BNKLEDG-STATUS.                    DBANK55P
+006500                                                                  DBANK55P
+006600 DATA DIVISION.                                                   DBANK55P
+006700                                                                  DBANK55P
+006800 FILE SECTION.                                                    DBANK55P
+006900 FD  BNKXFER-FILE.                                                DBANK55P
+007000 01  XFR-REC.                                                     DBANK55P
+007100   05  XFR-REC-FROM-ACCNO               PIC X(9).                 DBANK55P
+007200   05  XFR-REC-FROM-PID                 PIC X(5).                 DBANK55P
+007300   05  XFR-REC-TO-ACCNO                 PIC X(9).                 DBANK55P
+007400   05  XFR-REC-TO-PID                   PIC X(5).                 DBANK55P
+007500   05  XFR-REC-AMOUNT                   PIC 9(7)V99.              DBANK55P
+007600   05  XFR-REC-DESC                     PIC X(40).                DBANK55P
+007650   05  XFR-REC-CATEGORY                 PIC X(4).                 DBANK55P
+007700   05  FILLER                           PIC X(19).                DBANK55P
+007800                                                                  DBANK55P
+007900 FD  BNKACC-FILE.                                                 DBANK55P
+008000 01  BNKACC-REC.                                                  DBANK55P
+008100 COPY CBANKVAC.                                                   DBANK55P
+008200                                                                  DBANK55P
+008300 FD  BNKACC-FILE2.                                                DBANK55P
+008400 01  BA2-REC.                                                     DBANK55P
+008510 COPY CBANKVAC                                                    DBANK55P
+008520        REPLACING ==BAC-REC-ACCNO== BY ==BA2-REC-ACCNO==          DBANK55P
+008530                  ==BAC-REC-PID==                                 DBANK55P
+008540                  BY ==BA2-REC-PID==                              DBANK55P
+008550                  ==BAC-REC-TYPE==                                DBANK55P
+008560                  BY ==BA2-REC-TYPE==                             DBANK55P
+008570                  ==BAC-REC-BALANCE==                             DBANK55P
+008580                  BY ==BA2-REC-BALANCE==                          DBANK55P
+008590                  ==BAC-REC-LAST-STMT-BAL==                       DBANK55P
+008600                  BY ==BA2-REC-LAST-STMT-BAL==                    DBANK55P
+008610                  ==BAC-REC-LAST-STMT-DTE==                       DBANK55P
+008620                  BY ==BA2-REC-LAST-STMT-DTE==                    DBANK55P
+008630                  ==BAC-REC-ATM-ENABLED==                         DBANK55P
+008640                  BY ==BA2-REC-ATM-ENABLED==                      DBANK55P
+008650                  ==BAC-REC-ATM-IS-ENABLED==                      DBANK55P
+008660                  BY ==BA2-REC-ATM-IS-ENABLED==                   DBANK55P
+008670                  ==BAC-REC-ATM-IS-DISABLED==                     DBANK55P
+008680                  BY ==BA2-REC-ATM-IS-DISABLED==                  DBANK55P
+008690                  ==BAC-REC-CREDIT-LIMIT==                        DBANK55P
+008700                  BY ==BA2-REC-CREDIT-LIMIT==                     DBANK55P
+008710                  ==BAC-REC-ATM-DAY-LIMIT==                       DBANK55P
+008720                  BY ==BA2-REC-ATM-DAY-LIMIT==                    DBANK55P
+008730                  ==BAC-REC-ATM-DAY-DTE==                         DBANK55P
+008740                  BY ==BA2-REC-ATM-DAY-DTE==                      DBANK55P
+008750                  ==BAC-REC-ATM-DAY-AMT==                         DBANK55P
+008760                  BY ==BA2-REC-ATM-DAY-AMT==                      DBANK55P
+008770                  ==BAC-REC-RP1-DAY==                             DBANK55P
+008780                  BY ==BA2-REC-RP1-DAY==                          DBANK55P
+008790                  ==BAC-REC-RP1-AMOUNT==                          DBANK55P
+008800                  BY ==BA2-REC-RP1-AMOUNT==                       DBANK55P
+008810                  ==BAC-REC-RP1-PID==                             DBANK55P
+008820                  BY ==BA2-REC-RP1-PID==                          DBANK55P
+008830                  ==BAC-REC-RP1-ACCNO==                           DBANK55P
+008840                  BY ==BA2-REC-RP1-ACCNO==                        DBANK55P
+008850                  ==BAC-REC-RP1-LAST-PAY==                        DBANK55P
+008860                  BY ==BA2-REC-RP1-LAST-PAY==                     DBANK55P
+008870                  ==BAC-REC-RP2-DAY==                             DBANK55P
+008880                  BY ==BA2-REC-RP2-DAY==                          DBANK55P
+008890                  ==BAC-REC-RP2-AMOUNT==                          DBANK55P
+008900                  BY ==BA2-REC-RP2-AMOUNT==                       DBANK55P
+008910                  ==BAC-REC-RP2-PID==                             DBANK55P
+008920                  BY ==BA2-REC-RP2-PID==                          DBANK55P
+008930                  ==BAC-REC-RP2-ACCNO==                           DBANK55P
+008940                  BY ==BA2-REC-RP2-ACCNO==                        DBANK55P
+008950                  ==BAC-REC-RP2-LAST-PAY==                        DBANK55P
+008960                  BY ==BA2-REC-RP2-LAST-PAY==                     DBANK55P
+008970                  ==BAC-REC-RP3-DAY==                             DBANK55P
+008980                  BY ==BA2-REC-RP3-DAY==                          DBANK55P
+008990                  ==BAC-REC-RP3-AMOUNT==                          DBANK55P
+009000                  BY ==BA2-REC-RP3-AMOUNT==                       DBANK55P
+009010                  ==BAC-REC-RP3-PID==                             DBANK55P
+009020                  BY ==BA2-REC-RP3-PID==                          DBANK55P
+009030                  ==BAC-REC-RP3-ACCNO==                           DBANK55P
+009040                  BY ==BA2-REC-RP3-ACCNO==                        DBANK55P
+009050                  ==BAC-REC-RP3-LAST-PAY==                        DBANK55P
+009060                  BY ==BA2-REC-RP3-LAST-PAY==                     DBANK55P
+009070                  ==BAC-REC-XFER-DATE==                           DBANK55P
+009080                  BY ==BA2-REC-XFER-DATE==                        DBANK55P
+009090                  ==BAC-REC-XFER-AMOUNT==                         DBANK55P
+009100                  BY ==BA2-REC-XFER-AMOUNT==                      DBANK55P
+009110                  ==BAC-REC-XFER-PID==                            DBANK55P
+009120                  BY ==BA2-REC-XFER-PID==                         DBANK55P
+009130                  ==BAC-REC-XFER-ACCNO==                          DBANK55P
+009140                  BY ==BA2-REC-XFER-ACCNO==                       DBANK55P
+009150                  ==BAC-REC-JOINT-PID==                           DBANK55P
+009160                  BY ==BA2-REC-JOINT-PID==                        DBANK55P
+009170                  ==BAC-REC-CCY-CODE==                            DBANK55P
+009180                  BY ==BA2-REC-CCY-CODE==                         DBANK55P
+009190                  ==BAC-REC-NOTES==                               DBANK55P
+009200                  BY ==BA2-REC-NOTES==                            DBANK55P
+009210                  ==BAC-REC-ACC-IS-OPEN==                         DBANK55P
+009220                  BY ==BA2-REC-ACC-IS-OPEN==                      DBANK55P
+009230                  ==BAC-REC-ACC-IS-CLOSED==                       DBANK55P
+009240                  BY ==BA2-REC-ACC-IS-CLOSED==                    DBANK55P
+009250                  ==BAC-REC-STATUS==                              DBANK55P
+009260                  BY ==BA2-REC-STATUS==                           DBANK55P
+009270                  ==BAC-REC-CLOSE-DATE==                          DBANK55P
+009280                  BY ==BA2-REC-CLOSE-DATE==                       DBANK55P
+009290                  ==BAC-REC-BRANCH-CODE==                         DBANK55P
+009300                  BY ==BA2-REC-BRANCH-CODE==.                     DBANK55P
+009500                                                                  DBANK55P
+009600 FD  BNKLEDG-FILE.                                                DBANK55P
+009700 01  BNKLEDG-REC.                                                 DBANK55P
+009800 COPY CBANKVLG.                                                   DBANK55P
+009900                                                                  DBANK55P
+010000 WORKING-STORAGE SECTION.                                         DBANK55P
+010100 COPY CTIMERD.                                                    DBANK55P
+010200 COPY CTSTAMPD.                                                   DBANK55P
+010300                                                                  DBANK55P
+010400 01  WS-MISC-STORAGE.                                             DBANK55P
+010500   05  WS-PROGRAM-ID                         PIC X(8)             DBANK55P
+010600       VALUE 'DBANK55P'.                                          DBANK55P
+010700                                                                  DBANK55P
+010800   05  WS-BNKXFER-STATUS.                                         DBANK55P
+010900     10  WS-BNKXFER-STAT1                     PIC X(1).           DBANK55P
+011000     10  WS-BNKXFER-STAT2                     PIC X(1).           DBANK55P
+011100                                                                  DBANK55P
+011200   05  WS-BNKACC-STATUS.                                          DBANK55P
+011300     10  WS-BNKACC-STAT1                      PIC X(1).           DBANK55P
+011400     10  WS-BNKACC-STAT2                      PIC X(1).           DBANK55P
+011500                                                                  DBANK55P
+011600   05  WS-BNKACC2-STATUS.                                         DBANK55P
+011700     10  WS-BNKACC2-STAT1                     PIC X(1).           DBANK55P
+011800     10  WS-BNKACC2-STAT2                     PIC X(1).           DBANK55P
+011900                                                                  DBANK55P
+012000   05  WS-BNKLEDG-STATUS.                                         DBANK55P
+012100     10  WS-BNKLEDG-STAT1                      PIC X(1).          DBANK55P
+012200     10  WS-BNKLEDG-STAT2                      PIC X(1).          DBANK55P
+012300                                                                  DBANK55P
+012400   05  WS-IO-STATUS.                                              DBANK55P
+012500     10  WS-IO-STAT1                          PIC X(1).           DBANK55P
+012600     10  WS-IO-STAT2                          PIC X(1).           DBANK55P
+012700                                                                  DBANK55P
+012800   05  WS-TWO-BYTES.                                              DBANK55P
+012900     10  WS-TWO-BYTES-LEFT                    PIC X(1).           DBANK55P
+013000     10  WS-TWO-BYTES-RIGHT                   PIC X(1).           DBANK55P
+013100   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 DBANK55P
+013200                                              PIC 9(1) COMP.      DBANK55P
+013300                                                                  DBANK55P
+013400   05  WS-OPEN-ERROR                         PIC 9(3).            DBANK55P
+013500     88  OPEN-OK                              VALUE 0.            DBANK55P
+013600                                                                  DBANK55P
+013700   05  WS-FILE                               PIC X(16).           DBANK55P
+013800                                                                  DBANK55P
+013900   05  WS-XFER-EOF-FLAG                       PIC X(1).           DBANK55P
+014000     88  WS-XFER-EOF                          VALUE 'Y'.          DBANK55P
+014100     88  WS-XFER-NOT-EOF                      VALUE 'N'.          DBANK55P
+014200                                                                  DBANK55P
+014300   05  WS-LINES-READ                          PIC 9(5)            DBANK55P
+014400       VALUE ZERO.                                                DBANK55P
+014500   05  WS-TRANSFERS-POSTED                    PIC 9(5)            DBANK55P
+014600       VALUE ZERO.                                                DBANK55P
+014700   05  WS-TRANSFERS-FAILED                    PIC 9(5)            DBANK55P
+014800       VALUE ZERO.                                                DBANK55P
+014900                                                                  DBANK55P
+015000   05  WS-POST-STATUS                        PIC X(1).            DBANK55P
+015100     88  WS-POST-IS-OK                        VALUE 'Y'.          DBANK55P
+015200     88  WS-POST-NOT-OK                       VALUE 'N'.          DBANK55P
+015210                                                                  DBANK55P
+015220   05  WS-AUDIT-STATUS                       PIC X(1).            DBANK55P
+015230     88  WS-AUDIT-IS-OK                        VALUE 'Y'.         DBANK55P
+015240     88  WS-AUDIT-NOT-OK                       VALUE 'N'.         DBANK55P
+015250                                                                  DBANK55P
+015350   05  WS-SRC-PID                            PIC X(5).            DBANK55P
+015360   05  WS-DST-PID                            PIC X(5).            DBANK55P
+015400   05  WS-SRC-CCY-CODE                       PIC X(3).            DBANK55P
+015500   05  WS-DST-CCY-CODE                       PIC X(3).            DBANK55P
+015600                                                                  DBANK55P
+015700   05  WS-POST-AMOUNT                        PIC S9(7)V99         DBANK55P
+015800                                              COMP-3.             DBANK55P
+015900   05  WS-POST-DESC                          PIC X(40).           DBANK55P
+015950   05  WS-POST-CATEGORY                      PIC X(4).            DBANK55P
+016000                                                                  DBANK55P
+016100 01  WS-TWOS-COMP.                                                DBANK55P
+016200   05  WS-TWOS-COMP-LEN                      PIC S9(4) COMP.      DBANK55P
+016300   05  WS-TWOS-COMP-INPUT                    PIC X(256).          DBANK55P
+016400   05  WS-TWOS-COMP-OUTPUT                   PIC X(256).          DBANK55P
+016500                                                                  DBANK55P
+016600 COPY CBANKTXD.                                                   DBANK55P
+016700                                                                  DBANK55P
+016800 01  WS-CONSOLE-MESSAGE                      PIC X(60).           DBANK55P
+016900                                                                  DBANK55P
+017000 PROCEDURE DIVISION.                                              DBANK55P
+017100     MOVE 'Started' TO WS-CONSOLE-MESSAGE.                        DBANK55P
+017200     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK55P
+017300     PERFORM RUN-TIME.                                            DBANK55P
+017400     SET OPEN-OK TO TRUE.                                         DBANK55P
+017500                                                                  DBANK55P
+017600     OPEN INPUT BNKXFER-FILE.                                     DBANK55P
+017700     MOVE WS-BNKXFER-STATUS TO WS-IO-STATUS.                      DBANK55P
+017800     MOVE 'BNKXFER-FILE' TO WS-FILE.                              DBANK55P
+017900     PERFORM CHECK-OPEN THRU                                      DBANK55P
+018000             CHECK-OPEN-EXIT.                                     DBANK55P
+018100                                                                  DBANK55P
+018200     OPEN I-O BNKACC-FILE.                                        DBANK55P
+018300     MOVE WS-BNKACC-STATUS TO WS-IO-STATUS.                       DBANK55P
+018400     MOVE 'BNKACC-FILE' TO WS-FILE.                               DBANK55P
+018500     PERFORM CHECK-OPEN THRU                                      DBANK55P
+018600             CHECK-OPEN-EXIT.                                     DBANK55P
+018700                                                                  DBANK55P
+018800     OPEN I-O BNKACC-FILE2.                                       DBANK55P
+018900     MOVE WS-BNKACC2-STATUS TO WS-IO-STATUS.                      DBANK55P
+019000     MOVE 'BNKACC-FILE2' TO WS-FILE.                              DBANK55P
+019100     PERFORM CHECK-OPEN THRU                                      DBANK55P
+019200             CHECK-OPEN-EXIT.                                     DBANK55P
+019300                                                                  DBANK55P
+019400     OPEN I-O BNKLEDG-FILE.                                       DBANK55P
+019500     MOVE WS-BNKLEDG-STATUS TO WS-IO-STATUS.                      DBANK55P
+019600     MOVE 'BNKLEDG-FILE' TO WS-FILE.                              DBANK55P
+019700     PERFORM CHECK-OPEN THRU                                      DBANK55P
+019800             CHECK-OPEN-EXIT.                                     DBANK55P
+019900                                                                  DBANK55P
+020000     IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                        DBANK55P
+020100        MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE                  DBANK55P
+020200        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK55P
+020300        MOVE 16 TO RETURN-CODE                                    DBANK55P
+020400        GO TO QUICK-EXIT                                          DBANK55P
+020500     END-IF.                                                      DBANK55P
+020600                                                                  DBANK55P
+020700 XFER-PROCESS.                                                    DBANK55P
+020800     MOVE 0 TO WS-LINES-READ.                                     DBANK55P
+020900 XFER-LOOP.                                                       DBANK55P
+021000     READ BNKXFER-FILE                                            DBANK55P
+021100       AT END                                                     DBANK55P
+021200         GO TO XFER-ENDED                                         DBANK55P
+021300     END-READ.                                                    DBANK55P
+021400     ADD 1 TO WS-LINES-READ.                                      DBANK55P
+021500     PERFORM POST-TRANSFER-LINE THRU                              DBANK55P
+021600             POST-TRANSFER-LINE-EXIT.                             DBANK55P
+021700     GO TO XFER-LOOP.                                             DBANK55P
+021800 XFER-ENDED.                                                      DBANK55P
+021900     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK55P
+022000     STRING WS-LINES-READ              DELIMITED BY SIZE          DBANK55P
+022100            ' lines read from input file' DELIMITED BY SIZE       DBANK55P
+022200       INTO WS-CONSOLE-MESSAGE.                                   DBANK55P
+022300     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK55P
+022400     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK55P
+022500     STRING WS-TRANSFERS-POSTED       DELIMITED BY SIZE           DBANK55P
+022600            ' transfers posted'       DELIMITED BY SIZE           DBANK55P
+022700       INTO WS-CONSOLE-MESSAGE.                                   DBANK55P
+022800     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK55P
+022900     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK55P
+023000     STRING WS-TRANSFERS-FAILED       DELIMITED BY SIZE           DBANK55P
+023100            ' transfers failed'       DELIMITED BY SIZE           DBANK55P
+023200       INTO WS-CONSOLE-MESSAGE.                                   DBANK55P
+023300     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK55P
+023400                                                                  DBANK55P
+023500     CLOSE BNKXFER-FILE.                                          DBANK55P
+023600     CLOSE BNKACC-FILE.                                           DBANK55P
+023700     CLOSE BNKACC-FILE2.                                          DBANK55P
+023800     CLOSE BNKLEDG-FILE.                                          DBANK55P
+023900                                                                  DBANK55P
+024000     PERFORM RUN-TIME.                                            DBANK55P
+024100                                                                  DBANK55P
+024200     MOVE 0 TO RETURN-CODE.                                       DBANK55P
+024300 QUICK-EXIT.                                                      DBANK55P
+024400     GOBACK.                                                      DBANK55P
+024500                                                                  DBANK55P
+024600****************************************************************  DBANK55P
+024700* Post one line of the input file as a fund transfer. Checks  *   DBANK55P
+024800* the source account exists and has sufficient funds/credit   *   DBANK55P
+024900* limit, checks the destination account exists and shares     *   DBANK55P
+025000* the same currency, then credits the destination first -     *   DBANK55P
+025100* exactly as DBANK53P credits a standing order destination -   *  DBANK55P
+025200* before debiting the source, so a failed credit never leaves *   DBANK55P
+025300* the source short.                                            *  DBANK55P
+025400****************************************************************  DBANK55P
+025500 POST-TRANSFER-LINE.                                              DBANK55P
+025600     SET WS-POST-NOT-OK TO TRUE.                                  DBANK55P
+025700     MOVE XFR-REC-FROM-ACCNO TO BAC-REC-ACCNO.                    DBANK55P
+025800     READ BNKACC-FILE                                             DBANK55P
+025900       INVALID KEY                                                DBANK55P
+026000         MOVE SPACES TO WS-CONSOLE-MESSAGE                        DBANK55P
+026100         STRING 'Unknown source account '                         DBANK55P
+026200                                         DELIMITED BY SIZE        DBANK55P
+026300                XFR-REC-FROM-ACCNO       DELIMITED BY SIZE        DBANK55P
+026400           INTO WS-CONSOLE-MESSAGE                                DBANK55P
+026500         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK55P
+026600         ADD 1 TO WS-TRANSFERS-FAILED                             DBANK55P
+026700         GO TO POST-TRANSFER-LINE-EXIT                            DBANK55P
+026800     END-READ.                                                    DBANK55P
+026810                                                                  DBANK55P
+026820     IF BAC-REC-ACC-IS-CLOSED                                     DBANK55P
+026830        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK55P
+026840        STRING 'Source account is closed '                        DBANK55P
+026850                                         DELIMITED BY SIZE        DBANK55P
+026860               XFR-REC-FROM-ACCNO        DELIMITED BY SIZE        DBANK55P
+026870          INTO WS-CONSOLE-MESSAGE                                 DBANK55P
+026880        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK55P
+026890        ADD 1 TO WS-TRANSFERS-FAILED                              DBANK55P
+026895        GO TO POST-TRANSFER-LINE-EXIT                             DBANK55P
+026898     END-IF.                                                      DBANK55P
+026900                                                                  DBANK55P
+027000     IF XFR-REC-AMOUNT IS EQUAL TO ZERO                           DBANK55P
+027100        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK55P
+027200        STRING 'Zero/missing amount on transfer from '            DBANK55P
+027300                                         DELIMITED BY SIZE        DBANK55P
+027400               XFR-REC-FROM-ACCNO        DELIMITED BY SIZE        DBANK55P
+027500          INTO WS-CONSOLE-MESSAGE                                 DBANK55P
+027600        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK55P
+027700        ADD 1 TO WS-TRANSFERS-FAILED                              DBANK55P
+027800        GO TO POST-TRANSFER-LINE-EXIT                             DBANK55P
+027900     END-IF.                                                      DBANK55P
+027910                                                                  DBANK55P
+028100     IF (BAC-REC-BALANCE + BAC-REC-CREDIT-LIMIT)                  DBANK55P
+028200        IS LESS THAN XFR-REC-AMOUNT                               DBANK55P
+028300        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK55P
+028400        STRING 'Insufficient funds for transfer from '            DBANK55P
+028500                                         DELIMITED BY SIZE        DBANK55P
+028600               XFR-REC-FROM-ACCNO        DELIMITED BY SIZE        DBANK55P
+028700          INTO WS-CONSOLE-MESSAGE                                 DBANK55P
+028800        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK55P
+028900        ADD 1 TO WS-TRANSFERS-FAILED                              DBANK55P
+029000        GO TO POST-TRANSFER-LINE-EXIT                             DBANK55P
+029100     END-IF.                                                      DBANK55P
+029200                                                                  DBANK55P
+029300     MOVE XFR-REC-TO-ACCNO TO BA2-REC-ACCNO.                      DBANK55P
+029400     READ BNKACC-FILE2                                            DBANK55P
+029500       INVALID KEY                                                DBANK55P
+029600         MOVE SPACES TO WS-CONSOLE-MESSAGE                        DBANK55P
+029700         STRING 'Unknown destination account '                    DBANK55P
+029800                                         DELIMITED BY SIZE        DBANK55P
+029900                XFR-REC-TO-ACCNO         DELIMITED BY SIZE        DBANK55P
+030000           INTO WS-CONSOLE-MESSAGE                                DBANK55P
+030100         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK55P
+030200         ADD 1 TO WS-TRANSFERS-FAILED                             DBANK55P
+030300         GO TO POST-TRANSFER-LINE-EXIT                            DBANK55P
+030400     END-READ.                                                    DBANK55P
+030410                                                                  DBANK55P
+030420     IF BA2-REC-ACC-IS-CLOSED                                     DBANK55P
+030430        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK55P
+030440        STRING 'Destination account is closed '                   DBANK55P
+030450                                         DELIMITED BY SIZE        DBANK55P
+030460               XFR-REC-TO-ACCNO          DELIMITED BY SIZE        DBANK55P
+030470          INTO WS-CONSOLE-MESSAGE                                 DBANK55P
+030480        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK55P
+030490        ADD 1 TO WS-TRANSFERS-FAILED                              DBANK55P
+030495        GO TO POST-TRANSFER-LINE-EXIT                             DBANK55P
+030498     END-IF.                                                      DBANK55P
+030500                                                                  DBANK55P
+030600     MOVE BAC-REC-CCY-CODE TO WS-SRC-CCY-CODE.                    DBANK55P
+030700     IF WS-SRC-CCY-CODE IS EQUAL TO SPACES                        DBANK55P
+030800        MOVE 'USD' TO WS-SRC-CCY-CODE                             DBANK55P
+030900     END-IF.                                                      DBANK55P
+031000     MOVE BA2-REC-CCY-CODE TO WS-DST-CCY-CODE.                    DBANK55P
+031100     IF WS-DST-CCY-CODE IS EQUAL TO SPACES                        DBANK55P
+031200        MOVE 'USD' TO WS-DST-CCY-CODE                             DBANK55P
+031300     END-IF.                                                      DBANK55P
+031400     IF WS-SRC-CCY-CODE IS NOT EQUAL TO WS-DST-CCY-CODE           DBANK55P
+031500        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK55P
+031600        STRING 'Currency mismatch posting to '                    DBANK55P
+031700                                         DELIMITED BY SIZE        DBANK55P
+031800               XFR-REC-TO-ACCNO          DELIMITED BY SIZE        DBANK55P
+031900          INTO WS-CONSOLE-MESSAGE                                 DBANK55P
+032000        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK55P
+032100        ADD 1 TO WS-TRANSFERS-FAILED                              DBANK55P
+032200        GO TO POST-TRANSFER-LINE-EXIT                             DBANK55P
+032300     END-IF.                                                      DBANK55P
+032400                                                                  DBANK55P
+032500     MOVE XFR-REC-AMOUNT TO WS-POST-AMOUNT.                       DBANK55P
+032600     ADD WS-POST-AMOUNT TO BA2-REC-BALANCE.                       DBANK55P
+032700     REWRITE BA2-REC                                              DBANK55P
+032800       INVALID KEY                                                DBANK55P
+032900         MOVE SPACES TO WS-CONSOLE-MESSAGE                        DBANK55P
+033000         STRING 'Unable to credit destination account '           DBANK55P
+033100                                         DELIMITED BY SIZE        DBANK55P
+033200                XFR-REC-TO-ACCNO         DELIMITED BY SIZE        DBANK55P
+033300           INTO WS-CONSOLE-MESSAGE                                DBANK55P
+033400         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK55P
+033500         ADD 1 TO WS-TRANSFERS-FAILED                             DBANK55P
+033600         GO TO POST-TRANSFER-LINE-EXIT                            DBANK55P
+033700     END-REWRITE.                                                 DBANK55P
+033800                                                                  DBANK55P
+033900     SUBTRACT WS-POST-AMOUNT FROM BAC-REC-BALANCE.                DBANK55P
+034000     REWRITE BNKACC-REC                                           DBANK55P
+034100       INVALID KEY                                                DBANK55P
+034200         MOVE SPACES TO WS-CONSOLE-MESSAGE                        DBANK55P
+034300         STRING 'Unable to debit source account '                 DBANK55P
+034400                                         DELIMITED BY SIZE        DBANK55P
+034500                XFR-REC-FROM-ACCNO       DELIMITED BY SIZE        DBANK55P
+034600           INTO WS-CONSOLE-MESSAGE                                DBANK55P
+034700         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK55P
+034800         ADD 1 TO WS-TRANSFERS-FAILED                             DBANK55P
+034900         GO TO POST-TRANSFER-LINE-EXIT                            DBANK55P
+035000     END-REWRITE.                                                 DBANK55P
+035100                                                                  DBANK55P
+035200     MOVE XFR-REC-FROM-PID TO WS-SRC-PID.                         DBANK55P
+035300     MOVE XFR-REC-TO-PID TO WS-DST-PID.                           DBANK55P
+035400     MOVE XFR-REC-DESC TO WS-POST-DESC.                           DBANK55P
+035450     MOVE XFR-REC-CATEGORY TO WS-POST-CATEGORY.                   DBANK55P
+035500     PERFORM WRITE-AUDIT-RECORDS THRU                             DBANK55P
+035600             WRITE-AUDIT-RECORDS-EXIT.                            DBANK55P
+035650                                                                  DBANK55P
+035660     IF WS-AUDIT-NOT-OK                                           DBANK55P
+035665        ADD WS-POST-AMOUNT TO BAC-REC-BALANCE                     DBANK55P
+035670        REWRITE BNKACC-REC                                        DBANK55P
+035675          INVALID KEY                                             DBANK55P
+035680            MOVE SPACES TO WS-CONSOLE-MESSAGE                     DBANK55P
+035685            STRING 'Unable to back out source debit '             DBANK55P
+035690                                        DELIMITED BY SIZE         DBANK55P
+035695                  XFR-REC-FROM-ACCNO    DELIMITED BY SIZE         DBANK55P
+035700              INTO WS-CONSOLE-MESSAGE                             DBANK55P
+035705            PERFORM DISPLAY-CONSOLE-MESSAGE                       DBANK55P
+035710        END-REWRITE                                               DBANK55P
+035715        SUBTRACT WS-POST-AMOUNT FROM BA2-REC-BALANCE              DBANK55P
+035720        REWRITE BA2-REC                                           DBANK55P
+035725          INVALID KEY                                             DBANK55P
+035730            MOVE SPACES TO WS-CONSOLE-MESSAGE                     DBANK55P
+035735            STRING 'Unable to back out destination credit '       DBANK55P
+035740                                        DELIMITED BY SIZE         DBANK55P
+035745                  XFR-REC-TO-ACCNO      DELIMITED BY SIZE         DBANK55P
+035750              INTO WS-CONSOLE-MESSAGE                             DBANK55P
+035755            PERFORM DISPLAY-CONSOLE-MESSAGE                       DBANK55P
+035760        END-REWRITE                                               DBANK55P
+035765        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK55P
+035770        STRING 'Audit trail write failed for transfer to '        DBANK55P
+035775                                        DELIMITED BY SIZE         DBANK55P
+035780              XFR-REC-TO-ACCNO          DELIMITED BY SIZE         DBANK55P
+035785          INTO WS-CONSOLE-MESSAGE                                 DBANK55P
+035790        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK55P
+035795        ADD 1 TO WS-TRANSFERS-FAILED                              DBANK55P
+035796        GO TO POST-TRANSFER-LINE-EXIT                             DBANK55P
+035797     END-IF.                                                      DBANK55P
+035798                                                                  DBANK55P
+035799                                                                  DBANK55P
+035800     SET WS-POST-IS-OK TO TRUE.                                   DBANK55P
+035900     ADD 1 TO WS-TRANSFERS-POSTED.                                DBANK55P
+036000 POST-TRANSFER-LINE-EXIT.                                         DBANK55P
+036100     EXIT.                                                        DBANK55P
+036200                                                                  DBANK55P
+036300****************************************************************  DBANK55P
+036400* Write the paired BNKLEDG audit records for this transfer,    *  DBANK55P
+036500* following the same record layout and from/to pairing        *   DBANK55P
+036600* DBANK06P uses for an interactive transfer.                  *   DBANK55P
+036700****************************************************************  DBANK55P
+036800 WRITE-AUDIT-RECORDS.                                             DBANK55P
+036850     SET WS-AUDIT-IS-OK TO TRUE.                                  DBANK55P
+036900     COPY CTSTAMPP.                                               DBANK55P
+037000                                                                  DBANK55P
+037100     MOVE '0' TO WS-TIMESTAMP (26:1).                             DBANK55P
+037200     MOVE WS-SRC-PID TO BLG-REC-PID.                              DBANK55P
+037300     MOVE '1' TO BLG-REC-TYPE.                                    DBANK55P
+037400     MOVE '1' TO BLG-REC-SUB-TYPE.                                DBANK55P
+037500     MOVE XFR-REC-FROM-ACCNO TO BLG-REC-ACCNO.                    DBANK55P
+037600     MOVE WS-TIMESTAMP TO BLG-REC-TIMESTAMP.                      DBANK55P
+037620     MOVE XFR-REC-FROM-ACCNO TO BLG-REC-ALTKEY1-ACCNO.            DBANK55P
+037640     MOVE WS-TIMESTAMP TO BLG-REC-ALTKEY1-TIMESTAMP.              DBANK55P
+037700     MOVE WS-POST-AMOUNT TO BLG-REC-AMOUNT.                       DBANK55P
+037750     MOVE WS-POST-CATEGORY TO BLG-REC-CATEGORY.                   DBANK55P
+037800     MOVE SPACES TO TXN-DATA.                                     DBANK55P
+037900     MOVE WS-POST-DESC TO TXN-T1-OLD-DESC.                        DBANK55P
+038000     MOVE TXN-DATA-OLD TO BLG-REC-DATA-OLD.                       DBANK55P
+038100     MOVE TXN-DATA-NEW TO BLG-REC-DATA-NEW.                       DBANK55P
+038200     MOVE WS-TIMESTAMP TO WS-TWOS-COMP-INPUT.                     DBANK55P
+038300     MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.                      DBANK55P
+038400     MOVE LENGTH OF WS-TIMESTAMP TO WS-TWOS-COMP-LEN.             DBANK55P
+038500     CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                       DBANK55P
+038600                           WS-TWOS-COMP-INPUT                     DBANK55P
+038700                           WS-TWOS-COMP-OUTPUT.                   DBANK55P
+038800     MOVE WS-TWOS-COMP-OUTPUT TO BLG-REC-TIMESTAMP-FF.            DBANK55P
+038900     WRITE BNKLEDG-REC                                            DBANK55P
+039000       INVALID KEY                                                DBANK55P
+039100         MOVE SPACES TO WS-CONSOLE-MESSAGE                        DBANK55P
+039200         STRING 'Unable to write FROM transaction record '        DBANK55P
+039300                                        DELIMITED BY SIZE         DBANK55P
+039400                XFR-REC-FROM-ACCNO      DELIMITED BY SIZE         DBANK55P
+039500           INTO WS-CONSOLE-MESSAGE                                DBANK55P
+039600         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK55P
+039650         SET WS-AUDIT-NOT-OK TO TRUE                              DBANK55P
+039700     END-WRITE.                                                   DBANK55P
+039800                                                                  DBANK55P
+039900     MOVE '1' TO WS-TIMESTAMP (26:1).                             DBANK55P
+040000     MOVE WS-DST-PID TO BLG-REC-PID.                              DBANK55P
+040100     MOVE '1' TO BLG-REC-TYPE.                                    DBANK55P
+040200     MOVE '2' TO BLG-REC-SUB-TYPE.                                DBANK55P
+040300     MOVE XFR-REC-TO-ACCNO TO BLG-REC-ACCNO.                      DBANK55P
+040400     MOVE WS-TIMESTAMP TO BLG-REC-TIMESTAMP.                      DBANK55P
+040420     MOVE XFR-REC-TO-ACCNO TO BLG-REC-ALTKEY1-ACCNO.              DBANK55P
+040440     MOVE WS-TIMESTAMP TO BLG-REC-ALTKEY1-TIMESTAMP.              DBANK55P
+040500     MOVE WS-POST-AMOUNT TO BLG-REC-AMOUNT.                       DBANK55P
+040550     MOVE WS-POST-CATEGORY TO BLG-REC-CATEGORY.                   DBANK55P
+040600     MOVE SPACES TO TXN-DATA.                                     DBANK55P
+040700     MOVE WS-POST-DESC TO TXN-T1-OLD-DESC.                        DBANK55P
+040800     MOVE TXN-DATA-OLD TO BLG-REC-DATA-OLD.                       DBANK55P
+040900     MOVE TXN-DATA-NEW TO BLG-REC-DATA-NEW.                       DBANK55P
+041000     MOVE WS-TIMESTAMP TO WS-TWOS-COMP-INPUT.                     DBANK55P
+041100     MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.                      DBANK55P
+041200     MOVE LENGTH OF WS-TIMESTAMP TO WS-TWOS-COMP-LEN.             DBANK55P
+041300     CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                       DBANK55P
+041400                           WS-TWOS-COMP-INPUT                     DBANK55P
+041500                           WS-TWOS-COMP-OUTPUT.                   DBANK55P
+041600     MOVE WS-TWOS-COMP-OUTPUT TO BLG-REC-TIMESTAMP-FF.            DBANK55P
+041700     WRITE BNKLEDG-REC                                            DBANK55P
+041800       INVALID KEY                                                DBANK55P
+041900         MOVE SPACES TO WS-CONSOLE-MESSAGE                        DBANK55P
+042000         STRING 'Unable to write TO transaction record '          DBANK55P
+042100                                        DELIMITED BY SIZE         DBANK55P
+042200                XFR-REC-TO-ACCNO        DELIMITED BY SIZE         DBANK55P
+042300           INTO WS-CONSOLE-MESSAGE                                DBANK55P
+042400         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK55P
+042450         SET WS-AUDIT-NOT-OK TO TRUE                              DBANK55P
+042500     END-WRITE.                                                   DBANK55P
+042600 WRITE-AUDIT-RECORDS-EXIT.                                        DBANK55P
+042700     EXIT.                                                        DBANK55P
+042800                                                                  DBANK55P
+042900****************************************************************  DBANK55P
+043000* Check file open OK                                          *   DBANK55P
+043100****************************************************************  DBANK55P
+043200 CHECK-OPEN.                                                      DBANK55P
+043300     IF WS-IO-STATUS IS EQUAL TO '00'                             DBANK55P
+043400        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK55P
+043500        STRING WS-FILE       DELIMITED BY ' '                     DBANK55P
+043600               ' opened ok' DELIMITED BY SIZE                     DBANK55P
+043700          INTO WS-CONSOLE-MESSAGE                                 DBANK55P
+043800        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK55P
+043900     ELSE                                                         DBANK55P
+044000        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK55P
+044100        STRING WS-FILE          DELIMITED BY ' '                  DBANK55P
+044200               ' did not open' DELIMITED BY SIZE                  DBANK55P
+044300          INTO WS-CONSOLE-MESSAGE                                 DBANK55P
+044400        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK55P
+044500        PERFORM DISPLAY-IO-STATUS                                 DBANK55P
+044600        ADD 1 TO WS-OPEN-ERROR                                    DBANK55P
+044700     END-IF.                                                      DBANK55P
+044800 CHECK-OPEN-EXIT.                                                 DBANK55P
+044900     EXIT.                                                        DBANK55P
+045000                                                                  DBANK55P
+045100****************************************************************  DBANK55P
+045200* Display the file status bytes. This routine will display as *   DBANK55P
+045300* two digits if the full two byte file status is numeric. If   *  DBANK55P
+045400* second byte is non-numeric then it will be treated as a      *  DBANK55P
+045500* binary number.                                               *  DBANK55P
+045600****************************************************************  DBANK55P
+045700 DISPLAY-IO-STATUS.                                               DBANK55P
+045800     IF WS-IO-STATUS NUMERIC                                      DBANK55P
+045900        MOVE SPACE TO WS-CONSOLE-MESSAGE                          DBANK55P
+046000        STRING 'File status -' DELIMITED BY SIZE                  DBANK55P
+046100               WS-IO-STATUS   DELIMITED BY SIZE                   DBANK55P
+046200          INTO WS-CONSOLE-MESSAGE                                 DBANK55P
+046300        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK55P
+046400     ELSE                                                         DBANK55P
+046500        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     DBANK55P
+046600        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    DBANK55P
+046700        MOVE SPACE TO WS-CONSOLE-MESSAGE                          DBANK55P
+046800        STRING 'File status -' DELIMITED BY SIZE                  DBANK55P
+046900               WS-IO-STAT1    DELIMITED BY SIZE                   DBANK55P
+047000               '/'            DELIMITED BY SIZE                   DBANK55P
+047100               WS-TWO-BYTES   DELIMITED BY SIZE                   DBANK55P
+047200          INTO WS-CONSOLE-MESSAGE                                 DBANK55P
+047300        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK55P
+047400     END-IF.                                                      DBANK55P
+047500                                                                  DBANK55P
+047600****************************************************************  DBANK55P
+047700* Display CONSOLE messages...                                 *   DBANK55P
+047800****************************************************************  DBANK55P
+047900 DISPLAY-CONSOLE-MESSAGE.                                         DBANK55P
+048000     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.              DBANK55P
+048100     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       DBANK55P
+048200                                                                  DBANK55P
+048300 COPY CTIMERP.                                                    DBANK55P
+048400                                                                  DBANK55P
+048500* $ Version 5.94a sequenced on Wednesday 19 Sep 2007 at 2:00pm    DBANK55P
