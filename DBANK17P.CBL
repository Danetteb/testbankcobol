@@ -0,0 +1,124 @@
+000100***************************************************************** DBANK17P
+000200*                                                               * DBANK17P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK17P
+000400*   This demonstration program is provided for use by users     * DBANK17P
+000500*   of Micro Focus products and may be used, modified and       * DBANK17P
+000600*   distributed as part of your application provided that       * DBANK17P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK17P
+000800*   in this material.                                           * DBANK17P
+000900*                                                               * DBANK17P
+001000***************************************************************** DBANK17P
+001100                                                                  DBANK17P
+001200***************************************************************** DBANK17P
+001300* Program:     DBANK17P.CBL                                     * DBANK17P
+001400* Function:    Change a users signon password                   * DBANK17P
+001500*              VSAM version                                     * DBANK17P
+001600***************************************************************** DBANK17P
+001700                                                                  DBANK17P
+001800 IDENTIFICATION DIVISION.                                         DBANK17P
+001900 PROGRAM-ID.                                                      DBANK17P
+002000     DBANK17P.                                                    DBANK17P
+002100 DATE-WRITTEN.                                                    DBANK17P
+002200     September 2007.                                              DBANK17P
+002300 DATE-COMPILED.                                                   DBANK17P
+002400     Today.                                                       DBANK17P
+002500                                                                  DBANK17P
+002600 ENVIRONMENT DIVISION.                                            DBANK17P
+002700                                                                  DBANK17P
+002800 DATA DIVISION.                                                   DBANK17P
+002900                                                                  DBANK17P
+003000 WORKING-STORAGE SECTION.                                         DBANK17P
+003100 01  WS-MISC-STORAGE.                                             DBANK17P
+003200   05  WS-PROGRAM-ID                         PIC X(8)             DBANK17P
+003300       VALUE 'DBANK17P'.                                          DBANK17P
+003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK17P
+003500   05  WS-RESP                               PIC S9(8) COMP.      DBANK17P
+003600   05  WS-PWD-TOKEN                          PIC S9(8) COMP.      DBANK17P
+003700   05  WS-BNKPWD-RID                         PIC X(5).            DBANK17P
+003800   05  WS-HASH-VALUE                         PIC X(8).            DBANK17P
+003900                                                                  DBANK17P
+004000 01 WS-BNKPWD-REC.                                                DBANK17P
+004100 COPY CBANKVPW.                                                   DBANK17P
+004200                                                                  DBANK17P
+004300 01  WS-COMMAREA.                                                 DBANK17P
+004400 COPY CBANKD17.                                                   DBANK17P
+004500                                                                  DBANK17P
+004600 COPY CABENDD.                                                    DBANK17P
+004700                                                                  DBANK17P
+004800 LINKAGE SECTION.                                                 DBANK17P
+004900 01  DFHCOMMAREA.                                                 DBANK17P
+005000   05  LK-COMMAREA                           PIC X(1)             DBANK17P
+005100       OCCURS 1 TO 4096 TIMES                                     DBANK17P
+005200         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK17P
+005300                                                                  DBANK17P
+005400 COPY CENTRY.                                                     DBANK17P
+005500***************************************************************** DBANK17P
+005600* Move the passed data to our area                              * DBANK17P
+005700***************************************************************** DBANK17P
+005800     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK17P
+005900     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK17P
+006000                                                                  DBANK17P
+006100***************************************************************** DBANK17P
+006200* Initialize our output area                                    * DBANK17P
+006300***************************************************************** DBANK17P
+006400     MOVE SPACES TO CD17O-DATA.                                   DBANK17P
+006500     SET CD17O-STATUS-FAIL TO TRUE.                               DBANK17P
+006600                                                                  DBANK17P
+006700***************************************************************** DBANK17P
+006800* Hash the new password                                         * DBANK17P
+006900***************************************************************** DBANK17P
+007000     MOVE CD17I-PERSON-PID TO WS-BNKPWD-RID.                      DBANK17P
+007100     CALL 'UPWDHASH' USING CD17I-NEW-PSWD WS-HASH-VALUE.          DBANK17P
+007200                                                                  DBANK17P
+007300***************************************************************** DBANK17P
+007400* See if a password record already exists for this user        *  DBANK17P
+007500***************************************************************** DBANK17P
+007600     EXEC CICS READ FILE('BNKPWD')                                DBANK17P
+007700                    UPDATE                                        DBANK17P
+007800                    INTO(WS-BNKPWD-REC)                           DBANK17P
+007900                    LENGTH(LENGTH OF WS-BNKPWD-REC)               DBANK17P
+008000                    RIDFLD(WS-BNKPWD-RID)                         DBANK17P
+008100                    TOKEN(WS-PWD-TOKEN)                           DBANK17P
+008200                    RESP(WS-RESP)                                 DBANK17P
+008300     END-EXEC.                                                    DBANK17P
+008400                                                                  DBANK17P
+008500***************************************************************** DBANK17P
+008600* Store the new hash, adding a new record if one did not exist  * DBANK17P
+008700***************************************************************** DBANK17P
+008800     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       DBANK17P
+008900        MOVE WS-HASH-VALUE TO BPW-REC-HASH                        DBANK17P
+009000        EXEC CICS REWRITE FILE('BNKPWD')                          DBANK17P
+009100                          FROM(WS-BNKPWD-REC)                     DBANK17P
+009200                          LENGTH(LENGTH OF WS-BNKPWD-REC)         DBANK17P
+009300                          TOKEN(WS-PWD-TOKEN)                     DBANK17P
+009400                          RESP(WS-RESP)                           DBANK17P
+009500        END-EXEC                                                  DBANK17P
+009600     ELSE                                                         DBANK17P
+009700        MOVE WS-BNKPWD-RID TO BPW-REC-PID                         DBANK17P
+009800        MOVE WS-HASH-VALUE TO BPW-REC-HASH                        DBANK17P
+009900        EXEC CICS WRITE FILE('BNKPWD')                            DBANK17P
+010000                        FROM(WS-BNKPWD-REC)                       DBANK17P
+010100                        LENGTH(LENGTH OF WS-BNKPWD-REC)           DBANK17P
+010200                        RIDFLD(WS-BNKPWD-RID)                     DBANK17P
+010300                        RESP(WS-RESP)                             DBANK17P
+010400        END-EXEC                                                  DBANK17P
+010500     END-IF.                                                      DBANK17P
+010600                                                                  DBANK17P
+010700     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DBANK17P
+010800        GO TO DBANK17P-EXIT                                       DBANK17P
+010900     END-IF.                                                      DBANK17P
+011000                                                                  DBANK17P
+011100     SET CD17O-STATUS-OK TO TRUE.                                 DBANK17P
+011200                                                                  DBANK17P
+011300 DBANK17P-EXIT.                                                   DBANK17P
+011400***************************************************************** DBANK17P
+011500* Move the result back to the callers area                      * DBANK17P
+011600***************************************************************** DBANK17P
+011700     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK17P
+011800                                                                  DBANK17P
+011900***************************************************************** DBANK17P
+012000* Return to our caller                                          * DBANK17P
+012100***************************************************************** DBANK17P
+012200 COPY CRETURN.                                                    DBANK17P
+012300                                                                  DBANK17P
+012400* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      DBANK17P
