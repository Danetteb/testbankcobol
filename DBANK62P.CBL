@@ -0,0 +1,341 @@
+000100***************************************************************** DBANK62P
+000200*                                                               * DBANK62P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK62P
+000400*   This demonstration program is provided for use by users     * DBANK62P
+000500*   of Micro Focus products and may be used, modified and       * DBANK62P
+000600*   distributed as part of your application provided that       * DBANK62P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK62P
+000800*   in this material.                                           * DBANK62P
+000900*                                                               * DBANK62P
+001000***************************************************************** DBANK62P
+001100                                                                  DBANK62P
+001200***************************************************************** DBANK62P
+001300* Program:     DBANK62P.CBL                                     * DBANK62P
+001400* Function:    Batch job to report total amount transferred out * DBANK62P
+001500*              of accounts by spend-category code, VSAM version * DBANK62P
+001600***************************************************************** DBANK62P
+001700                                                                  DBANK62P
+001800 IDENTIFICATION DIVISION.                                         DBANK62P
+001900 PROGRAM-ID.                                                      DBANK62P
+002000     DBANK62P.                                                    DBANK62P
+002100 DATE-WRITTEN.                                                    DBANK62P
+002200     September 2007.                                              DBANK62P
+002300 DATE-COMPILED.                                                   DBANK62P
+002400     Today.                                                       DBANK62P
+002500                                                                  DBANK62P
+002600 ENVIRONMENT DIVISION.                                            DBANK62P
+002700                                                                  DBANK62P
+002800 INPUT-OUTPUT   SECTION.                                          DBANK62P
+002900   FILE-CONTROL.                                                  DBANK62P
+003000     SELECT BNKLEDG-FILE                                          DBANK62P
+003100            ASSIGN       TO BNKLEDG                               DBANK62P
+003200            ORGANIZATION IS INDEXED                               DBANK62P
+003300            ACCESS MODE  IS SEQUENTIAL                            DBANK62P
+003400            RECORD KEY   IS BLG-REC-TIMESTAMP                     DBANK62P
+003500            ALTERNATE KEY IS BLG-REC-ALTKEY1 WITH DUPLICATES      DBANK62P
+003600            FILE STATUS  IS WS-BNKLEDG-STATUS.                    DBANK62P
+003700                                                                  DBANK62P
+003800     SELECT CATRPT-FILE                                           DBANK62P
+003900            ASSIGN       TO CATRPT                                DBANK62P
+004000            ORGANIZATION IS SEQUENTIAL                            DBANK62P
+004100            FILE STATUS  IS WS-CATRPT-STATUS.                     DBANK62P
+004200                                                                  DBANK62P
+004300 DATA DIVISION.                                                   DBANK62P
+004400                                                                  DBANK62P
+004500 FILE SECTION.                                                    DBANK62P
+004600 FD  BNKLEDG-FILE.                                                DBANK62P
+004700 01  BNKLEDG-REC.                                                 DBANK62P
+004800 COPY CBANKVLG.                                                   DBANK62P
+004900                                                                  DBANK62P
+005000 FD  CATRPT-FILE.                                                 DBANK62P
+005100 01  CATRPT-REC                               PIC X(80).          DBANK62P
+005200                                                                  DBANK62P
+005300 WORKING-STORAGE SECTION.                                         DBANK62P
+005400 COPY CTIMERD.                                                    DBANK62P
+005500                                                                  DBANK62P
+005600 01  WS-MISC-STORAGE.                                             DBANK62P
+005700   05  WS-PROGRAM-ID                         PIC X(8)             DBANK62P
+005800       VALUE 'DBANK62P'.                                          DBANK62P
+005900                                                                  DBANK62P
+006000   05  WS-BNKLEDG-STATUS.                                         DBANK62P
+006100     10  WS-BNKLEDG-STAT1                     PIC X(1).           DBANK62P
+006200     10  WS-BNKLEDG-STAT2                     PIC X(1).           DBANK62P
+006300                                                                  DBANK62P
+006400   05  WS-CATRPT-STATUS.                                          DBANK62P
+006500     10  WS-CATRPT-STAT1                      PIC X(1).           DBANK62P
+006600     10  WS-CATRPT-STAT2                      PIC X(1).           DBANK62P
+006700                                                                  DBANK62P
+006800   05  WS-IO-STATUS.                                              DBANK62P
+006900     10  WS-IO-STAT1                          PIC X(1).           DBANK62P
+007000     10  WS-IO-STAT2                          PIC X(1).           DBANK62P
+007100                                                                  DBANK62P
+007200   05  WS-TWO-BYTES.                                              DBANK62P
+007300     10  WS-TWO-BYTES-LEFT                    PIC X(1).           DBANK62P
+007400     10  WS-TWO-BYTES-RIGHT                   PIC X(1).           DBANK62P
+007500   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 DBANK62P
+007600                                               PIC 9(1) COMP.     DBANK62P
+007700                                                                  DBANK62P
+007800   05  WS-OPEN-ERROR                         PIC 9(3).            DBANK62P
+007900     88  OPEN-OK                              VALUE 0.            DBANK62P
+008000                                                                  DBANK62P
+008100   05  WS-FILE                               PIC X(16).           DBANK62P
+008200   05  WS-SUB1                               PIC S9(4) COMP.      DBANK62P
+008300                                                                  DBANK62P
+008400   05  WS-ENTRIES-READ                       PIC 9(7)             DBANK62P
+008500       VALUE ZERO.                                                DBANK62P
+008600   05  WS-ENTRIES-CATEGORIZED                 PIC 9(7)            DBANK62P
+008700       VALUE ZERO.                                                DBANK62P
+008800                                                                  DBANK62P
+008900* Spend-category accumulation table - entries are added as new    DBANK62P
+009000* category codes are first encountered on the FROM leg of a       DBANK62P
+009100* transfer, in the same OCCURS/plain-subscript style as the       DBANK62P
+009200* screen repeating groups in CBANKD03 and CBANKD05                DBANK62P
+009300   05  WS-CATEGORY-COUNT                     PIC 9(3)             DBANK62P
+009400       VALUE ZERO.                                                DBANK62P
+009500   05  WS-CATEGORY-TABLE OCCURS 50 TIMES.                         DBANK62P
+009600     10  WS-CAT-CODE                         PIC X(4).            DBANK62P
+009700     10  WS-CAT-TOTAL                        PIC S9(11)V99 COMP-3 DBANK62P
+009800                                               VALUE ZERO.        DBANK62P
+009900     10  WS-CAT-ENTRIES                      PIC 9(7)             DBANK62P
+010000                                               VALUE ZERO.        DBANK62P
+010100                                                                  DBANK62P
+010200   05  WS-UNCAT-TOTAL                        PIC S9(11)V99 COMP-3 DBANK62P
+010300       VALUE ZERO.                                                DBANK62P
+010400   05  WS-UNCAT-ENTRIES                      PIC 9(7)             DBANK62P
+010500       VALUE ZERO.                                                DBANK62P
+010600                                                                  DBANK62P
+010700   05  WS-FOUND-SWITCH                       PIC X(1).            DBANK62P
+010800     88  WS-FOUND                             VALUE 'Y'.          DBANK62P
+010900     88  WS-NOT-FOUND                         VALUE 'N'.          DBANK62P
+010950   05  WS-DISPLAY-TOTAL                      PIC -(9)9.99.        DBANK62P
+011000                                                                  DBANK62P
+011100 01  WS-CONSOLE-MESSAGE                      PIC X(60).           DBANK62P
+011200                                                                  DBANK62P
+011300 PROCEDURE DIVISION.                                              DBANK62P
+011400     MOVE 'Started' TO WS-CONSOLE-MESSAGE.                        DBANK62P
+011500     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK62P
+011600     PERFORM RUN-TIME.                                            DBANK62P
+011700     SET OPEN-OK TO TRUE.                                         DBANK62P
+011800                                                                  DBANK62P
+011900     PERFORM OPEN-FILES THRU                                      DBANK62P
+012000             OPEN-FILES-EXIT.                                     DBANK62P
+012100     IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                        DBANK62P
+012200        MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE                  DBANK62P
+012300        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK62P
+012400        MOVE 16 TO RETURN-CODE                                    DBANK62P
+012500        GO TO QUICK-EXIT                                          DBANK62P
+012600     END-IF.                                                      DBANK62P
+012700                                                                  DBANK62P
+012800     PERFORM BNKLEDG-LOOP THRU                                    DBANK62P
+012900             BNKLEDG-LOOP-EXIT                                    DBANK62P
+013000             UNTIL WS-BNKLEDG-STATUS IS EQUAL TO '10'.            DBANK62P
+013100                                                                  DBANK62P
+013200     PERFORM PRINT-CATEGORY-TOTALS THRU                           DBANK62P
+013300             PRINT-CATEGORY-TOTALS-EXIT.                          DBANK62P
+013400                                                                  DBANK62P
+013500     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK62P
+013600     STRING WS-ENTRIES-READ             DELIMITED BY SIZE         DBANK62P
+013700            ' ledger entries read'     DELIMITED BY SIZE          DBANK62P
+013800       INTO WS-CONSOLE-MESSAGE.                                   DBANK62P
+013900     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK62P
+014000     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK62P
+014100     STRING WS-ENTRIES-CATEGORIZED      DELIMITED BY SIZE         DBANK62P
+014200            ' entries categorized'     DELIMITED BY SIZE          DBANK62P
+014300       INTO WS-CONSOLE-MESSAGE.                                   DBANK62P
+014400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK62P
+014500                                                                  DBANK62P
+014600     CLOSE BNKLEDG-FILE.                                          DBANK62P
+014700     CLOSE CATRPT-FILE.                                           DBANK62P
+014800                                                                  DBANK62P
+014900     PERFORM RUN-TIME.                                            DBANK62P
+015000     MOVE 0 TO RETURN-CODE.                                       DBANK62P
+015100 QUICK-EXIT.                                                      DBANK62P
+015200     GOBACK.                                                      DBANK62P
+015300                                                                  DBANK62P
+015400***************************************************************** DBANK62P
+015500* Read the next ledger entry and, if it is the FROM leg of a   *  DBANK62P
+015600* transfer carrying a spend-category code, accumulate it       *  DBANK62P
+015700***************************************************************** DBANK62P
+015800 BNKLEDG-LOOP.                                                    DBANK62P
+015900     READ BNKLEDG-FILE                                            DBANK62P
+016000       AT END                                                     DBANK62P
+016100         GO TO BNKLEDG-LOOP-EXIT                                  DBANK62P
+016200     END-READ.                                                    DBANK62P
+016300     IF WS-BNKLEDG-STATUS IS NOT EQUAL TO '00'                    DBANK62P
+016400        GO TO BNKLEDG-LOOP-EXIT                                   DBANK62P
+016500     END-IF.                                                      DBANK62P
+016600     ADD 1 TO WS-ENTRIES-READ.                                    DBANK62P
+016700     IF BLG-REC-TYPE-TRANSFER AND BLG-REC-SUB-TYPE-FROM           DBANK62P
+016800        PERFORM ACCUMULATE-ENTRY THRU                             DBANK62P
+016900                ACCUMULATE-ENTRY-EXIT                             DBANK62P
+017000     END-IF.                                                      DBANK62P
+017100 BNKLEDG-LOOP-EXIT.                                               DBANK62P
+017200     EXIT.                                                        DBANK62P
+017300                                                                  DBANK62P
+017400***************************************************************** DBANK62P
+017500* Add this entry's amount to its category total, starting a    *  DBANK62P
+017600* new table slot the first time a category code is seen and    *  DBANK62P
+017700* falling back to the uncategorized total when the category    *  DBANK62P
+017800* field is blank or the table is already full                  *  DBANK62P
+017900***************************************************************** DBANK62P
+018000 ACCUMULATE-ENTRY.                                                DBANK62P
+018100     IF BLG-REC-NO-CATEGORY                                       DBANK62P
+018200        ADD BLG-REC-AMOUNT TO WS-UNCAT-TOTAL                      DBANK62P
+018300        ADD 1 TO WS-UNCAT-ENTRIES                                 DBANK62P
+018400        ADD 1 TO WS-ENTRIES-CATEGORIZED                           DBANK62P
+018500        GO TO ACCUMULATE-ENTRY-EXIT                               DBANK62P
+018600     END-IF.                                                      DBANK62P
+018700     PERFORM FIND-CATEGORY-SLOT THRU                              DBANK62P
+018800             FIND-CATEGORY-SLOT-EXIT.                             DBANK62P
+018900     IF WS-NOT-FOUND                                              DBANK62P
+019000        GO TO ACCUMULATE-ENTRY-EXIT                               DBANK62P
+019100     END-IF.                                                      DBANK62P
+019200     ADD BLG-REC-AMOUNT TO WS-CAT-TOTAL (WS-SUB1).                DBANK62P
+019300     ADD 1 TO WS-CAT-ENTRIES (WS-SUB1).                           DBANK62P
+019400     ADD 1 TO WS-ENTRIES-CATEGORIZED.                             DBANK62P
+019500 ACCUMULATE-ENTRY-EXIT.                                           DBANK62P
+019600     EXIT.                                                        DBANK62P
+019700                                                                  DBANK62P
+019800***************************************************************** DBANK62P
+019900* Locate this category's slot in the table, creating a new     *  DBANK62P
+020000* slot if the code has not been seen before. WS-SUB1 is left   *  DBANK62P
+020100* pointing at the slot to use; WS-NOT-FOUND is set if the      *  DBANK62P
+020200* table is full and the code is new                            *  DBANK62P
+020300***************************************************************** DBANK62P
+020400 FIND-CATEGORY-SLOT.                                              DBANK62P
+020500     SET WS-FOUND TO TRUE.                                        DBANK62P
+020600     MOVE 1 TO WS-SUB1.                                           DBANK62P
+020700 FIND-CATEGORY-SLOT-LOOP.                                         DBANK62P
+020800     IF WS-SUB1 IS GREATER THAN WS-CATEGORY-COUNT                 DBANK62P
+020900        GO TO FIND-CATEGORY-SLOT-NEW                              DBANK62P
+021000     END-IF.                                                      DBANK62P
+021100     IF WS-CAT-CODE (WS-SUB1) IS EQUAL TO BLG-REC-CATEGORY        DBANK62P
+021200        GO TO FIND-CATEGORY-SLOT-EXIT                             DBANK62P
+021300     END-IF.                                                      DBANK62P
+021400     ADD 1 TO WS-SUB1.                                            DBANK62P
+021500     GO TO FIND-CATEGORY-SLOT-LOOP.                               DBANK62P
+021600 FIND-CATEGORY-SLOT-NEW.                                          DBANK62P
+021700     IF WS-CATEGORY-COUNT IS GREATER THAN OR EQUAL TO 50          DBANK62P
+021800        SET WS-NOT-FOUND TO TRUE                                  DBANK62P
+021900        GO TO FIND-CATEGORY-SLOT-EXIT                             DBANK62P
+022000     END-IF.                                                      DBANK62P
+022100     ADD 1 TO WS-CATEGORY-COUNT.                                  DBANK62P
+022200     MOVE WS-CATEGORY-COUNT TO WS-SUB1.                           DBANK62P
+022300     MOVE BLG-REC-CATEGORY TO WS-CAT-CODE (WS-SUB1).              DBANK62P
+022400     MOVE ZERO TO WS-CAT-TOTAL (WS-SUB1).                         DBANK62P
+022500     MOVE ZERO TO WS-CAT-ENTRIES (WS-SUB1).                       DBANK62P
+022600 FIND-CATEGORY-SLOT-EXIT.                                         DBANK62P
+022700     EXIT.                                                        DBANK62P
+022800                                                                  DBANK62P
+022900***************************************************************** DBANK62P
+023000* Print one report line per category encountered, followed by  *  DBANK62P
+023100* a line for any uncategorized spend                           *  DBANK62P
+023200***************************************************************** DBANK62P
+023300 PRINT-CATEGORY-TOTALS.                                           DBANK62P
+023400     MOVE 1 TO WS-SUB1.                                           DBANK62P
+023500 PRINT-CATEGORY-TOTALS-LOOP.                                      DBANK62P
+023600     IF WS-SUB1 IS GREATER THAN WS-CATEGORY-COUNT                 DBANK62P
+023700        GO TO PRINT-CATEGORY-TOTALS-UNCAT                         DBANK62P
+023800     END-IF.                                                      DBANK62P
+023900     MOVE SPACES TO CATRPT-REC.                                   DBANK62P
+023950     MOVE WS-CAT-TOTAL (WS-SUB1) TO WS-DISPLAY-TOTAL.             DBANK62P
+024000     STRING WS-CAT-CODE (WS-SUB1)     DELIMITED BY SIZE           DBANK62P
+024100            '  entries '              DELIMITED BY SIZE           DBANK62P
+024200            WS-CAT-ENTRIES (WS-SUB1)  DELIMITED BY SIZE           DBANK62P
+024300            '  total '                DELIMITED BY SIZE           DBANK62P
+024400            WS-DISPLAY-TOTAL          DELIMITED BY SIZE           DBANK62P
+024500       INTO CATRPT-REC.                                           DBANK62P
+024600     WRITE CATRPT-REC.                                            DBANK62P
+024700     ADD 1 TO WS-SUB1.                                            DBANK62P
+024800     GO TO PRINT-CATEGORY-TOTALS-LOOP.                            DBANK62P
+024900 PRINT-CATEGORY-TOTALS-UNCAT.                                     DBANK62P
+025000     IF WS-UNCAT-ENTRIES IS EQUAL TO ZERO                         DBANK62P
+025100        GO TO PRINT-CATEGORY-TOTALS-EXIT                          DBANK62P
+025200     END-IF.                                                      DBANK62P
+025300     MOVE SPACES TO CATRPT-REC.                                   DBANK62P
+025350     MOVE WS-UNCAT-TOTAL TO WS-DISPLAY-TOTAL.                     DBANK62P
+025400     STRING 'UNCATEGORIZED'            DELIMITED BY SIZE          DBANK62P
+025500            '  entries '              DELIMITED BY SIZE           DBANK62P
+025600            WS-UNCAT-ENTRIES           DELIMITED BY SIZE          DBANK62P
+025700            '  total '                DELIMITED BY SIZE           DBANK62P
+025800            WS-DISPLAY-TOTAL          DELIMITED BY SIZE           DBANK62P
+025900       INTO CATRPT-REC.                                           DBANK62P
+026000     WRITE CATRPT-REC.                                            DBANK62P
+026100 PRINT-CATEGORY-TOTALS-EXIT.                                      DBANK62P
+026200     EXIT.                                                        DBANK62P
+026300                                                                  DBANK62P
+026400***************************************************************** DBANK62P
+026500* Open all files                                                * DBANK62P
+026600***************************************************************** DBANK62P
+026700 OPEN-FILES.                                                      DBANK62P
+026800     OPEN INPUT BNKLEDG-FILE.                                     DBANK62P
+026900     MOVE WS-BNKLEDG-STATUS TO WS-IO-STATUS.                      DBANK62P
+027000     MOVE 'BNKLEDG-FILE' TO WS-FILE.                              DBANK62P
+027100     PERFORM CHECK-OPEN THRU                                      DBANK62P
+027200             CHECK-OPEN-EXIT.                                     DBANK62P
+027300                                                                  DBANK62P
+027400     OPEN OUTPUT CATRPT-FILE.                                     DBANK62P
+027500     MOVE WS-CATRPT-STATUS TO WS-IO-STATUS.                       DBANK62P
+027600     MOVE 'CATRPT-FILE' TO WS-FILE.                               DBANK62P
+027700     PERFORM CHECK-OPEN THRU                                      DBANK62P
+027800             CHECK-OPEN-EXIT.                                     DBANK62P
+027900 OPEN-FILES-EXIT.                                                 DBANK62P
+028000     EXIT.                                                        DBANK62P
+028100                                                                  DBANK62P
+028200***************************************************************** DBANK62P
+028300* Check file open OK                                            * DBANK62P
+028400***************************************************************** DBANK62P
+028500 CHECK-OPEN.                                                      DBANK62P
+028600     IF WS-IO-STATUS IS EQUAL TO '00'                             DBANK62P
+028700        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK62P
+028800        STRING WS-FILE       DELIMITED BY ' '                     DBANK62P
+028900               ' opened ok' DELIMITED BY SIZE                     DBANK62P
+029000          INTO WS-CONSOLE-MESSAGE                                 DBANK62P
+029100        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK62P
+029200     ELSE                                                         DBANK62P
+029300        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK62P
+029400        STRING WS-FILE          DELIMITED BY ' '                  DBANK62P
+029500               ' did not open' DELIMITED BY SIZE                  DBANK62P
+029600          INTO WS-CONSOLE-MESSAGE                                 DBANK62P
+029700        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK62P
+029800        PERFORM DISPLAY-IO-STATUS                                 DBANK62P
+029900        ADD 1 TO WS-OPEN-ERROR                                    DBANK62P
+030000     END-IF.                                                      DBANK62P
+030100 CHECK-OPEN-EXIT.                                                 DBANK62P
+030200     EXIT.                                                        DBANK62P
+030300                                                                  DBANK62P
+030400***************************************************************** DBANK62P
+030500* Display the file status bytes. This routine will display as  *  DBANK62P
+030600* two digits if the full two byte file status is numeric. If    * DBANK62P
+030700* second byte is non-numeric then it will be treated as a       * DBANK62P
+030800* binary number.                                                * DBANK62P
+030900***************************************************************** DBANK62P
+031000 DISPLAY-IO-STATUS.                                               DBANK62P
+031100     IF WS-IO-STATUS NUMERIC                                      DBANK62P
+031200        MOVE SPACE TO WS-CONSOLE-MESSAGE                          DBANK62P
+031300        STRING 'File status -' DELIMITED BY SIZE                  DBANK62P
+031400               WS-IO-STATUS   DELIMITED BY SIZE                   DBANK62P
+031500          INTO WS-CONSOLE-MESSAGE                                 DBANK62P
+031600        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK62P
+031700     ELSE                                                         DBANK62P
+031800        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     DBANK62P
+031900        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    DBANK62P
+032000        MOVE SPACE TO WS-CONSOLE-MESSAGE                          DBANK62P
+032100        STRING 'File status -' DELIMITED BY SIZE                  DBANK62P
+032200               WS-IO-STAT1    DELIMITED BY SIZE                   DBANK62P
+032300               '/'            DELIMITED BY SIZE                   DBANK62P
+032400               WS-TWO-BYTES   DELIMITED BY SIZE                   DBANK62P
+032500          INTO WS-CONSOLE-MESSAGE                                 DBANK62P
+032600        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK62P
+032700     END-IF.                                                      DBANK62P
+032800                                                                  DBANK62P
+032900***************************************************************** DBANK62P
+033000* Display CONSOLE messages...                                   * DBANK62P
+033100***************************************************************** DBANK62P
+033200 DISPLAY-CONSOLE-MESSAGE.                                         DBANK62P
+033300     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.              DBANK62P
+033400     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       DBANK62P
+033500                                                                  DBANK62P
+033600 COPY CTIMERP.                                                    DBANK62P
+033700                                                                  DBANK62P
+033800* $ Version 5.94a sequenced on Thursday 20 Sep 2007 at 9:00am     DBANK62P
