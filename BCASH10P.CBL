@@ -37,53 +37,79 @@
 003700                                                                  BCASH10P
 003800 01  WS-PERSON-DATA.                                              BCASH10P
 003900 COPY CCASHD01.                                                   BCASH10P
-004000                                                                  BCASH10P
-004100 COPY CABENDD.                                                    BCASH10P
-004200                                                                  BCASH10P
-004300 LINKAGE SECTION.                                                 BCASH10P
-004400 01  DFHCOMMAREA.                                                 BCASH10P
-004500   05  LK-COMMAREA                           PIC X(6144).         BCASH10P
-004600                                                                  BCASH10P
-004700 COPY CENTRY.                                                     BCASH10P
-004800***************************************************************** BCASH10P
-004900* Make ourselves re-entrant                                     * BCASH10P
-005000***************************************************************** BCASH10P
-005100                                                                  BCASH10P
-005200***************************************************************** BCASH10P
-005300* Move the passed area to our area                              * BCASH10P
-005400***************************************************************** BCASH10P
-005500     MOVE DFHCOMMAREA (1:LENGTH OF WS-CASH-DATA) TO WS-CASH-DATA. BCASH10P
-005600                                                                  BCASH10P
+004000                                                                  BCASH10P
+004100 01  WS-LOCK-DATA.                                                BCASH10P
+004200 COPY CCASHD04.                                                   BCASH10P
+004300                                                                  BCASH10P
+004400 COPY CABENDD.                                                    BCASH10P
+004500                                                                  BCASH10P
+004600 LINKAGE SECTION.                                                 BCASH10P
+004700 01  DFHCOMMAREA.                                                 BCASH10P
+004800   05  LK-COMMAREA                           PIC X(6144).         BCASH10P
+004900                                                                  BCASH10P
+005000 COPY CENTRY.                                                     BCASH10P
+005100***************************************************************** BCASH10P
+005200* Make ourselves re-entrant                                     * BCASH10P
+005300***************************************************************** BCASH10P
+005400                                                                  BCASH10P
+005500***************************************************************** BCASH10P
+005600* Move the passed area to our area                              * BCASH10P
 005700***************************************************************** BCASH10P
-005800* Ensure error message is cleared                               * BCASH10P
-005900***************************************************************** BCASH10P
-006000     MOVE SPACES TO CASH-ERROR-MSG.                               BCASH10P
-006100                                                                  BCASH10P
+005800     MOVE DFHCOMMAREA (1:LENGTH OF WS-CASH-DATA) TO WS-CASH-DATA. BCASH10P
+005900                                                                  BCASH10P
+006000***************************************************************** BCASH10P
+006100* Ensure error message is cleared                               * BCASH10P
 006200***************************************************************** BCASH10P
-006300* This is the main process                                      * BCASH10P
-006400***************************************************************** BCASH10P
-006500     MOVE SPACES TO CD01-DATA.                                    BCASH10P
-006600     MOVE CASH-USERID TO CD01I-CONTACT-ID.                        BCASH10P
-006700* Now go get the data                                             BCASH10P
-006800 COPY CCASHX01.                                                   BCASH10P
-006900     SET CASH-PIN-STATUS-UNKNOWN TO TRUE.                         BCASH10P
-007000     EVALUATE TRUE                                                BCASH10P
-007100       WHEN CD01O-PIN IS EQUAL TO '????'                          BCASH10P
-007200         SET CASH-PIN-STATUS-NO-USER TO TRUE                      BCASH10P
-007300         MOVE 'Unknow user' TO CASH-ERROR-MSG                     BCASH10P
-007400       WHEN CD01O-PIN IS EQUAL TO '    '                          BCASH10P
-007500         SET CASH-PIN-STATUS-NO-PIN TO TRUE                       BCASH10P
-007600         MOVE 'No PIN on file for user' TO CASH-ERROR-MSG         BCASH10P
-007700       WHEN CD01O-PIN IS EQUAL TO CASH-PIN                        BCASH10P
-007800         SET CASH-PIN-STATUS-OK TO TRUE                           BCASH10P
-007900         MOVE SPACES TO CASH-ERROR-MSG                            BCASH10P
-008000       WHEN OTHER                                                 BCASH10P
-008100         SET CASH-PIN-STATUS-INVALID TO TRUE                      BCASH10P
-008200         MOVE 'PIN invalid' TO CASH-ERROR-MSG                     BCASH10P
-008300     END-EVALUATE.                                                BCASH10P
-008400                                                                  BCASH10P
-008500 COMMON-RETURN.                                                   BCASH10P
-008600     MOVE WS-CASH-DATA TO DFHCOMMAREA (1:LENGTH OF WS-CASH-DATA). BCASH10P
-008700 COPY CRETURN.                                                    BCASH10P
-008800                                                                  BCASH10P
-008900* $ Version 5.90a sequenced on Friday 1 Dec 2006 at 6:00pm        BCASH10P
+006300     MOVE SPACES TO CASH-ERROR-MSG.                               BCASH10P
+006400                                                                  BCASH10P
+006500***************************************************************** BCASH10P
+006600* This is the main process                                      * BCASH10P
+006700***************************************************************** BCASH10P
+006800     MOVE SPACES TO CD01-DATA.                                    BCASH10P
+006900     MOVE CASH-USERID TO CD01I-CONTACT-ID.                        BCASH10P
+007000     MOVE CASH-PIN TO CD01I-PIN.                                  BCASH10P
+007100* Now go get the data                                             BCASH10P
+007200 COPY CCASHX01.                                                   BCASH10P
+007300     SET CASH-PIN-STATUS-UNKNOWN TO TRUE.                         BCASH10P
+007400     EVALUATE TRUE                                                BCASH10P
+007500       WHEN CD01O-LOCKED-YES                                      BCASH10P
+007600         SET CASH-PIN-STATUS-LOCKED TO TRUE                       BCASH10P
+007700         MOVE 'Account locked' TO CASH-ERROR-MSG                  BCASH10P
+007800       WHEN CD01O-RESULT-NO-USER                                  BCASH10P
+007900         SET CASH-PIN-STATUS-NO-USER TO TRUE                      BCASH10P
+008000         MOVE 'Unknow user' TO CASH-ERROR-MSG                     BCASH10P
+008100       WHEN CD01O-RESULT-NO-PIN                                   BCASH10P
+008200         SET CASH-PIN-STATUS-NO-PIN TO TRUE                       BCASH10P
+008300         MOVE 'No PIN on file for user' TO CASH-ERROR-MSG         BCASH10P
+008400       WHEN CD01O-RESULT-MATCH                                    BCASH10P
+008500         SET CASH-PIN-STATUS-OK TO TRUE                           BCASH10P
+008600         MOVE SPACES TO CASH-ERROR-MSG                            BCASH10P
+008700       WHEN OTHER                                                 BCASH10P
+008800         SET CASH-PIN-STATUS-INVALID TO TRUE                      BCASH10P
+008900         MOVE 'PIN invalid' TO CASH-ERROR-MSG                     BCASH10P
+009000     END-EVALUATE.                                                BCASH10P
+009100                                                                  BCASH10P
+009200     IF CASH-PIN-STATUS-OK OR CASH-PIN-STATUS-INVALID             BCASH10P
+009300        GO TO RECORD-PIN-RESULT                                   BCASH10P
+009400     END-IF.                                                      BCASH10P
+009500     GO TO COMMON-RETURN.                                         BCASH10P
+009600                                                                  BCASH10P
+009700 RECORD-PIN-RESULT.                                               BCASH10P
+009800     MOVE SPACES TO CD04-DATA.                                    BCASH10P
+009900     MOVE CASH-USERID TO CD04I-CONTACT-ID.                        BCASH10P
+010000     SET CD04I-RESULT-FAIL TO TRUE.                               BCASH10P
+010100     IF CASH-PIN-STATUS-OK                                        BCASH10P
+010200        SET CD04I-RESULT-OK TO TRUE                               BCASH10P
+010300     END-IF.                                                      BCASH10P
+010400* Now go record the result and apply any lockout                  BCASH10P
+010500 COPY CCASHX04.                                                   BCASH10P
+010600     IF CD04O-LOCKED-YES                                          BCASH10P
+010700        SET CASH-PIN-STATUS-LOCKED TO TRUE                        BCASH10P
+010800        MOVE 'Account locked' TO CASH-ERROR-MSG                   BCASH10P
+010900     END-IF.                                                      BCASH10P
+011000                                                                  BCASH10P
+011100 COMMON-RETURN.                                                   BCASH10P
+011200     MOVE WS-CASH-DATA TO DFHCOMMAREA (1:LENGTH OF WS-CASH-DATA). BCASH10P
+011300 COPY CRETURN.                                                    BCASH10P
+011400                                                                  BCASH10P
+011500* $ Version 5.90a sequenced on Friday 1 Dec 2006 at 6:00pm        BCASH10P
