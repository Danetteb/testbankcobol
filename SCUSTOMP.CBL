@@ -49,12 +49,19 @@
 004900 01  LK-SCREEN-TITLES.                                            SCUSTOMP
 005000   05  LK-SCREEN-TITLE1                      PIC X(50).           SCUSTOMP
 005100   05  LK-SCREEN-TITLE2                      PIC X(50).           SCUSTOMP
+005150 01  LK-BRANCH-TITLE                         PIC X(50).           SCUSTOMP
 005200                                                                  SCUSTOMP
-005300 PROCEDURE DIVISION USING LK-SCREEN-TITLES.                       SCUSTOMP
+005300 PROCEDURE DIVISION USING LK-SCREEN-TITLES                        SCUSTOMP
+005320                        LK-BRANCH-TITLE.                          SCUSTOMP
 005400***************************************************************** SCUSTOMP
-005500* Move the titles from our area to the passed area              * SCUSTOMP
+005500* Move the titles from our area to the passed area, then        * SCUSTOMP
+005520* overlay the second title with the caller's branch name        * SCUSTOMP
+005540* (already centered to 50 bytes) when one has been supplied     * SCUSTOMP
 005600***************************************************************** SCUSTOMP
 005700     MOVE SCREEN-TITLES TO LK-SCREEN-TITLES.                      SCUSTOMP
+005750     IF LK-BRANCH-TITLE IS NOT EQUAL TO SPACES                    SCUSTOMP
+005760        MOVE LK-BRANCH-TITLE TO LK-SCREEN-TITLE2                  SCUSTOMP
+005770     END-IF.                                                      SCUSTOMP
 005800     GOBACK.                                                      SCUSTOMP
 005900                                                                  SCUSTOMP
 006000* $ Version 5.90a sequenced on Friday 1 Dec 2006 at 6:00pm        SCUSTOMP
