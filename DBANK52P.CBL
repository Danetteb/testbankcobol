@@ -27,20 +27,20 @@
 002700                                                                  DBANK52P
 002800 INPUT-OUTPUT   SECTION.                                          DBANK52P
 002900   FILE-CONTROL.                                                  DBANK52P
-003000     SELECT BNKTXN-FILE                                           DBANK52P
-003100            ASSIGN       TO BNKTXN                                DBANK52P
+003000     SELECT BNKLEDG-FILE                                          DBANK52P
+003100            ASSIGN       TO BNKLEDG                               DBANK52P
 003200            ORGANIZATION IS INDEXED                               DBANK52P
 003300            ACCESS MODE  IS SEQUENTIAL                            DBANK52P
-003400            RECORD KEY   IS BTX-REC-TIMESTAMP                     DBANK52P
-003500            ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES      DBANK52P
-003600            FILE STATUS  IS WS-BNKTXN-STATUS.                     DBANK52P
+003400            RECORD KEY   IS BLG-REC-TIMESTAMP                     DBANK52P
+003500            ALTERNATE KEY IS BLG-REC-ALTKEY1 WITH DUPLICATES      DBANK52P
+003600            FILE STATUS  IS WS-BNKLEDG-STATUS.                    DBANK52P
 003700                                                                  DBANK52P
 003800 DATA DIVISION.                                                   DBANK52P
 003900                                                                  DBANK52P
 004000 FILE SECTION.                                                    DBANK52P
-004100 FD  BNKTXN-FILE.                                                 DBANK52P
-004200 01  BNKTXN-REC.                                                  DBANK52P
-004300 COPY CBANKVTX.                                                   DBANK52P
+004100 FD  BNKLEDG-FILE.                                                DBANK52P
+004200 01  BNKLEDG-REC.                                                 DBANK52P
+004300 COPY CBANKVLG.                                                   DBANK52P
 004400                                                                  DBANK52P
 004500 WORKING-STORAGE SECTION.                                         DBANK52P
 004600 01  WS-MISC-STORAGE.                                             DBANK52P
@@ -49,9 +49,9 @@
 004900   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK52P
 005000   05  WS-SUB1                               PIC S9(4) COMP.      DBANK52P
 005100                                                                  DBANK52P
-005200   05  WS-BNKTXN-STATUS.                                          DBANK52P
-005300     10  WS-BNKTXN-STAT1                     PIC X(1).            DBANK52P
-005400     10  WS-BNKTXN-STAT2                     PIC X(1).            DBANK52P
+005200   05  WS-BNKLEDG-STATUS.                                         DBANK52P
+005300     10  WS-BNKLEDG-STAT1                     PIC X(1).           DBANK52P
+005400     10  WS-BNKLEDG-STAT2                     PIC X(1).           DBANK52P
 005500                                                                  DBANK52P
 005600 01  WS-COMMAREA.                                                 DBANK52P
 005700 COPY CIOFUNCS.                                                   DBANK52P
@@ -110,8 +110,8 @@
 011000* Open the file so we can read TXN sequentially                 * DBANK52P
 011100***************************************************************** DBANK52P
 011200 OPEN-FILE.                                                       DBANK52P
-011300     OPEN INPUT BNKTXN-FILE.                                      DBANK52P
-011400     IF WS-BNKTXN-STATUS = '00'                                   DBANK52P
+011300     OPEN INPUT BNKLEDG-FILE.                                     DBANK52P
+011400     IF WS-BNKLEDG-STATUS = '00'                                  DBANK52P
 011500        SET IO-REQUEST-STATUS-OK TO TRUE                          DBANK52P
 011600     ELSE                                                         DBANK52P
 011700        SET IO-REQUEST-STATUS-ERROR TO TRUE                       DBANK52P
@@ -123,28 +123,27 @@
 012300* Read sequentially through the transaction file                * DBANK52P
 012400***************************************************************** DBANK52P
 012500 READ-FILE.                                                       DBANK52P
-012600     READ BNKTXN-FILE.                                            DBANK52P
+012600     READ BNKLEDG-FILE.                                           DBANK52P
 012700* Was read ok?                                                    DBANK52P
-012800     IF WS-BNKTXN-STATUS IS EQUAL TO '00'                         DBANK52P
+012800     IF WS-BNKLEDG-STATUS IS EQUAL TO '00'                        DBANK52P
 012900        SET IO-REQUEST-STATUS-OK TO TRUE                          DBANK52P
 013000     END-IF.                                                      DBANK52P
 013100* Was read at end-of-file?                                        DBANK52P
-013200     IF WS-BNKTXN-STATUS IS EQUAL TO '10'                         DBANK52P
+013200     IF WS-BNKLEDG-STATUS IS EQUAL TO '10'                        DBANK52P
 013300        SET IO-REQUEST-STATUS-EOF TO TRUE                         DBANK52P
 013400     END-IF.                                                      DBANK52P
-013500     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00' AND                 DBANK52P
-013600        WS-BNKTXN-STATUS IS NOT EQUAL TO '10'                     DBANK52P
+013500     IF WS-BNKLEDG-STATUS IS NOT EQUAL TO '00' AND                DBANK52P
+013600        WS-BNKLEDG-STATUS IS NOT EQUAL TO '10'                    DBANK52P
 013700        SET IO-REQUEST-STATUS-ERROR TO TRUE                       DBANK52P
 013800     END-IF.                                                      DBANK52P
-013900     IF WS-BNKTXN-STATUS IS EQUAL TO '00'                         DBANK52P
-014000        IF BTX-REC-TYPE IS EQUAL TO '1' AND                       DBANK52P
-014100           (BTX-REC-PID IS EQUAL TO CD52I-PID OR                  DBANK52P
-014200            CD52-REQUESTED-ALL)                                   DBANK52P
-014300           MOVE BTX-REC-PID TO CD52O-PID                          DBANK52P
-014400           MOVE BTX-REC-ACCNO TO CD52O-ACC-NO                     DBANK52P
-014500           MOVE BTX-REC-TIMESTAMP TO CD52O-TIMESTAMP              DBANK52P
-014600           MOVE BTX-REC-AMOUNT TO CD52O-AMOUNT                    DBANK52P
-014700           MOVE BTX-REC-DATA-OLD TO TXN-DATA-OLD                  DBANK52P
+013900     IF WS-BNKLEDG-STATUS IS EQUAL TO '00'                        DBANK52P
+014000        IF BLG-REC-PID IS EQUAL TO CD52I-PID OR                    DBANK52P
+014100           CD52-REQUESTED-ALL                                      DBANK52P
+014300           MOVE BLG-REC-PID TO CD52O-PID                          DBANK52P
+014400           MOVE BLG-REC-ACCNO TO CD52O-ACC-NO                     DBANK52P
+014500           MOVE BLG-REC-TIMESTAMP TO CD52O-TIMESTAMP              DBANK52P
+014600           MOVE BLG-REC-AMOUNT TO CD52O-AMOUNT                    DBANK52P
+014700           MOVE BLG-REC-DATA-OLD TO TXN-DATA-OLD                  DBANK52P
 014800           MOVE TXN-T1-OLD-DESC TO CD52O-DESC                     DBANK52P
 014900        ELSE                                                      DBANK52P
 015000           GO TO READ-FILE                                        DBANK52P
@@ -157,8 +156,8 @@
 015700* Close the file                                                * DBANK52P
 015800***************************************************************** DBANK52P
 015900 CLOSE-FILE.                                                      DBANK52P
-016000     CLOSE BNKTXN-FILE.                                           DBANK52P
-016100     IF WS-BNKTXN-STATUS = '00'                                   DBANK52P
+016000     CLOSE BNKLEDG-FILE.                                          DBANK52P
+016100     IF WS-BNKLEDG-STATUS = '00'                                  DBANK52P
 016200        SET IO-REQUEST-STATUS-OK TO TRUE                          DBANK52P
 016300     ELSE                                                         DBANK52P
 016400       SET IO-REQUEST-STATUS-ERROR TO TRUE                        DBANK52P
