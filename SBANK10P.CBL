@@ -282,7 +282,8 @@
 028100     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SBANK10P
 028200     MOVE DDO-DATA TO EXT-OP-DATE.                                SBANK10P
 028300     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SBANK10P
-028400     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         SBANK10P
+028400     CALL 'SCUSTOMP' USING SCREEN-TITLES                          SBANK10P
+028410                            BANK-BRANCH-TITLE.                    SBANK10P
 028500     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SBANK10P
 028600     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SBANK10P
 028700* Move in screen name                                             SBANK10P
