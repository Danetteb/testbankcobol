@@ -0,0 +1,292 @@
+000100******************************************************************SCASH30P
+000200*                                                                *SCASH30P
+000300*   Copyright (C) 1998-2006 Micro Focus. All Rights Reserved.   * SCASH30P
+000400*   This demonstration program is provided for use by users     * SCASH30P
+000500*   of Micro Focus products and may be used, modified and       * SCASH30P
+000600*   distributed as part of your application provided that       * SCASH30P
+000700*   you properly acknowledge the copyright of Micro Focus       * SCASH30P
+000800*   in this material.                                           * SCASH30P
+000900*                                                                *SCASH30P
+001000******************************************************************SCASH30P
+001100                                                                  SCASH30P
+001200******************************************************************SCASH30P
+001300* Program:     SCASH30P.CBL (CICS Version)                      * SCASH30P
+001400* Layer:       'Screen' handling                                * SCASH30P
+001500* Function:    Change a user's PIN                              * SCASH30P
+001600******************************************************************SCASH30P
+001700                                                                  SCASH30P
+001800 IDENTIFICATION DIVISION.                                         SCASH30P
+001900 PROGRAM-ID.                                                      SCASH30P
+002000     SCASH30P.                                                    SCASH30P
+002100 DATE-WRITTEN.                                                    SCASH30P
+002200     September 2007.                                              SCASH30P
+002300 DATE-COMPILED.                                                   SCASH30P
+002400     Today.                                                       SCASH30P
+002500                                                                  SCASH30P
+002600 ENVIRONMENT DIVISION.                                            SCASH30P
+002700                                                                  SCASH30P
+002800 DATA DIVISION.                                                   SCASH30P
+002900 WORKING-STORAGE SECTION.                                         SCASH30P
+003000 01  WS-MISC-STORAGE.                                             SCASH30P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             SCASH30P
+003200       VALUE 'SCASH30P'.                                          SCASH30P
+003300   05  WS-SAVED-EIBCALEN                     PIC 9(5).            SCASH30P
+003400   05  WS-TRAN-ID                            PIC X(4).            SCASH30P
+003500   05  WS-BUSINESS-LOGIC-PGM                 PIC X(8)             SCASH30P
+003600       VALUE SPACES.                                              SCASH30P
+003700   05  WS-DYNAMIC-PGM                        PIC X(8)             SCASH30P
+003800       VALUE 'UNKNOWN'.                                           SCASH30P
+003900   05  WS-SUB1                               PIC S9(4) COMP.      SCASH30P
+004000   05  WS-LEN1                               PIC S9(4) COMP.      SCASH30P
+004100   05  WS-INPUT-SOURCE                       PIC X(1).            SCASH30P
+004200     88  INPUT-UNKNOWN                       VALUE '0'.           SCASH30P
+004300     88  INPUT-FROM-SCREEN                   VALUE '1'.           SCASH30P
+004400     88  INPUT-FROM-ATM                      VALUE '2'.           SCASH30P
+004500   05  WS-CALL-BUSINESS-LOGIC                PIC X(1).            SCASH30P
+004600     88  CALL-BUSINESS-LOGIC-OK              VALUE '1'.           SCASH30P
+004700     88  CALL-BUSINESS-LOGIC-NOT-OK          VALUE '2'.           SCASH30P
+004800                                                                  SCASH30P
+004900 01  WS-SCREEN-ITEMS.                                             SCASH30P
+005000   05  WS-IP-SCREEN-ITEMS.                                        SCASH30P
+005100     10  WS-IP-SCREEN-STATUS                 PIC X(1).            SCASH30P
+005200       88  IP-SCREEN-STATUS-UNKNOWN          VALUE '0'.           SCASH30P
+005300       88  IP-SCREEN-STATUS-OK               VALUE '1'.           SCASH30P
+005400       88  IP-SCREEN-STATUS-NOT-OK           VALUE '2'.           SCASH30P
+005500     10  WS-IP-SCREEN-DATA                   PIC X(512).          SCASH30P
+005600     10  WS-IP-SCREEN-LENGTH                 PIC 9(4) BINARY.     SCASH30P
+005700     10  WS-IP-MAX-SCREEN-LENGTH             PIC 9(4) BINARY.     SCASH30P
+005800     10  WS-IP-SCREEN-TRAN                   PIC X(4).            SCASH30P
+005900     10  WS-IP-SCREEN-USERID                 PIC X(5).            SCASH30P
+006000     10  WS-IP-SCREEN-PIN                    PIC X(4).            SCASH30P
+006100     10  WS-IP-SCREEN-NEW-PIN                PIC X(4).            SCASH30P
+006200   05  WS-OP-SCREEN-ITEMS.                                        SCASH30P
+006300     10  WS-OP-SCREEN-DATA                   PIC X(1920).         SCASH30P
+006400     10  WS-OP-SCREEN-LENGTH                 PIC 9(4) BINARY.     SCASH30P
+006500     10  WS-OP-MAX-SCREEN-LENGTH             PIC 9(4) BINARY.     SCASH30P
+006600                                                                  SCASH30P
+006700 01  WS-CASH-DATA-AREAS.                                          SCASH30P
+006800   05  WS-CASH-DATA.                                              SCASH30P
+006900 COPY CCASHDAT.                                                   SCASH30P
+007000   05  WS-CASH-EXT-DATA.                                          SCASH30P
+007100 COPY CCASHEXT.                                                   SCASH30P
+007200                                                                  SCASH30P
+007300 COPY CABENDD.                                                    SCASH30P
+007400                                                                  SCASH30P
+007500 LINKAGE SECTION.                                                 SCASH30P
+007600 01  DFHCOMMAREA.                                                 SCASH30P
+007700   05  FILLER                                PIC X(1024).         SCASH30P
+007800                                                                  SCASH30P
+007900 PROCEDURE DIVISION.                                              SCASH30P
+008000******************************************************************SCASH30P
+008100* Write entry to log to show we have been invoked               * SCASH30P
+008200******************************************************************SCASH30P
+008300*    COPY CTRACE.                                                 SCASH30P
+008400                                                                  SCASH30P
+008500******************************************************************SCASH30P
+008600* Store our transaction-id                                      * SCASH30P
+008700******************************************************************SCASH30P
+008800     MOVE EIBTRNID TO WS-TRAN-ID.                                 SCASH30P
+008900     MOVE EIBCALEN TO WS-SAVED-EIBCALEN.                          SCASH30P
+009000                                                                  SCASH30P
+009100     SET INPUT-UNKNOWN TO TRUE.                                   SCASH30P
+009200     SET CALL-BUSINESS-LOGIC-OK TO TRUE.                          SCASH30P
+009300                                                                  SCASH30P
+009400     IF EIBCALEN IS EQUAL TO 0                                    SCASH30P
+009500        SET INPUT-FROM-SCREEN TO TRUE                             SCASH30P
+009600        SET IP-SCREEN-STATUS-UNKNOWN TO TRUE                      SCASH30P
+009700        EXEC CICS RECEIVE                                         SCASH30P
+009800                  INTO(WS-IP-SCREEN-DATA)                         SCASH30P
+009900                  LENGTH(WS-IP-SCREEN-LENGTH)                     SCASH30P
+010000                  MAXLENGTH(LENGTH OF WS-IP-SCREEN-DATA)          SCASH30P
+010100        END-EXEC                                                  SCASH30P
+010200      ELSE                                                        SCASH30P
+010300        IF EIBCALEN IS LESS THAN 100                              SCASH30P
+010400           MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                    SCASH30P
+010500           MOVE '0001' TO ABEND-CODE                              SCASH30P
+010600           MOVE 'EIBCALEN less than 100' TO ABEND-REASON          SCASH30P
+010700           COPY CABENDPO.                                         SCASH30P
+010800        ELSE                                                      SCASH30P
+010900           MOVE SPACES TO WS-CASH-DATA                            SCASH30P
+011000           SET INPUT-FROM-ATM TO TRUE                             SCASH30P
+011100           MOVE DFHCOMMAREA(1:WS-SAVED-EIBCALEN)                  SCASH30P
+011200             TO WS-CASH-EXT-DATA(1:WS-SAVED-EIBCALEN)             SCASH30P
+011300        END-IF                                                    SCASH30P
+011400     END-IF.                                                      SCASH30P
+011500                                                                  SCASH30P
+011600******************************************************************SCASH30P
+011700* This is the main process                                      * SCASH30P
+011800******************************************************************SCASH30P
+011900                                                                  SCASH30P
+012000******************************************************************SCASH30P
+012100* Determine what we have to do                                  * SCASH30P
+012200******************************************************************SCASH30P
+012300* Obtain and format the input                                     SCASH30P
+012400     PERFORM READ-INPUT THRU                                      SCASH30P
+012500             READ-INPUT-EXIT.                                     SCASH30P
+012600                                                                  SCASH30P
+012700* Call the appropriate routine to check the userid & old PIN      SCASH30P
+012800     IF CALL-BUSINESS-LOGIC-OK                                    SCASH30P
+012900        MOVE 'BCASH10P' TO WS-BUSINESS-LOGIC-PGM                  SCASH30P
+013000        EXEC CICS LINK PROGRAM(WS-BUSINESS-LOGIC-PGM)             SCASH30P
+013100                       COMMAREA(WS-CASH-DATA)                     SCASH30P
+013200                       LENGTH(LENGTH OF WS-CASH-DATA)             SCASH30P
+013300        END-EXEC                                                  SCASH30P
+013400     END-IF.                                                      SCASH30P
+013500     IF NOT CASH-PIN-STATUS-OK                                    SCASH30P
+013600        SET CALL-BUSINESS-LOGIC-NOT-OK TO TRUE                    SCASH30P
+013700     END-IF.                                                      SCASH30P
+013800                                                                  SCASH30P
+013900* Call the appropriate routine to change the PIN                  SCASH30P
+014000     IF CALL-BUSINESS-LOGIC-OK                                    SCASH30P
+014100        MOVE 'BCASH30P' TO WS-BUSINESS-LOGIC-PGM                  SCASH30P
+014200        EXEC CICS LINK PROGRAM(WS-BUSINESS-LOGIC-PGM)             SCASH30P
+014300                       COMMAREA(WS-CASH-DATA)                     SCASH30P
+014400                       LENGTH(LENGTH OF WS-CASH-DATA)             SCASH30P
+014500        END-EXEC                                                  SCASH30P
+014600     END-IF.                                                      SCASH30P
+014700* Format and return the output                                    SCASH30P
+014800     PERFORM SEND-OUTPUT THRU                                     SCASH30P
+014900             SEND-OUTPUT-EXIT.                                    SCASH30P
+015000                                                                  SCASH30P
+015100******************************************************************SCASH30P
+015200* Now we have finished and can return to our invoker.           * SCASH30P
+015300******************************************************************SCASH30P
+015400* Now return to CICS                                              SCASH30P
+015500     IF WS-SAVED-EIBCALEN IS GREATER THAN 0                       SCASH30P
+015600        MOVE WS-CASH-EXT-DATA(1:WS-SAVED-EIBCALEN)                SCASH30P
+015700          TO DFHCOMMAREA(1:WS-SAVED-EIBCALEN)                     SCASH30P
+015800     END-IF.                                                      SCASH30P
+015900     EXEC CICS                                                    SCASH30P
+016000          RETURN                                                  SCASH30P
+016100     END-EXEC.                                                    SCASH30P
+016200     GOBACK.                                                      SCASH30P
+016300                                                                  SCASH30P
+016400******************************************************************SCASH30P
+016500* Retrieve input data and format it                             * SCASH30P
+016600******************************************************************SCASH30P
+016700 READ-INPUT.                                                      SCASH30P
+016800     MOVE SPACES TO WS-CASH-DATA.                                 SCASH30P
+016900     IF INPUT-FROM-SCREEN                                         SCASH30P
+017000        GO TO READ-INPUT-SCREEN                                   SCASH30P
+017100     END-IF.                                                      SCASH30P
+017200     IF INPUT-FROM-ATM                                            SCASH30P
+017300        GO TO READ-INPUT-ATM                                      SCASH30P
+017400     END-IF.                                                      SCASH30P
+017500                                                                  SCASH30P
+017600     MOVE WS-PROGRAM-ID TO ABEND-CULPRIT.                         SCASH30P
+017700     MOVE '0002' TO ABEND-CODE.                                   SCASH30P
+017800     MOVE 'Cannot determine input source' TO ABEND-REASON.        SCASH30P
+017900     COPY CABENDPO. .                                             SCASH30P
+018000                                                                  SCASH30P
+018100 READ-INPUT-SCREEN.                                               SCASH30P
+018200* Expect the format to be tttt^uuuuu^ppppp^nnnn where:            SCASH30P
+018300*   ^ is a space                                                  SCASH30P
+018400*   tttt is the tranid                                            SCASH30P
+018500*   uuuuu is the userid                                           SCASH30P
+018600*   ppppp is the current password                                 SCASH30P
+018700*   nnnn is the new password                                      SCASH30P
+018800     MOVE SPACES TO WS-IP-SCREEN-TRAN.                            SCASH30P
+018900     MOVE SPACES TO WS-IP-SCREEN-USERID.                          SCASH30P
+019000     MOVE SPACES TO WS-IP-SCREEN-PIN.                             SCASH30P
+019100     MOVE SPACES TO WS-IP-SCREEN-NEW-PIN.                         SCASH30P
+019200     UNSTRING WS-IP-SCREEN-DATA                                   SCASH30P
+019300        DELIMITED BY ALL SPACES INTO                              SCASH30P
+019400          WS-IP-SCREEN-TRAN                                       SCASH30P
+019500          WS-IP-SCREEN-USERID                                     SCASH30P
+019600          WS-IP-SCREEN-PIN                                        SCASH30P
+019700          WS-IP-SCREEN-NEW-PIN.                                   SCASH30P
+019800     IF WS-IP-SCREEN-USERID IS EQUAL TO SPACES                    SCASH30P
+019900        SET CALL-BUSINESS-LOGIC-NOT-OK TO TRUE                    SCASH30P
+020000        MOVE 'Must send userid' TO CASH-ERROR-MSG                 SCASH30P
+020100     ELSE                                                         SCASH30P
+020200        MOVE WS-IP-SCREEN-USERID TO CASH-SIGNON-ID                SCASH30P
+020300        MOVE WS-IP-SCREEN-USERID TO CASH-USERID                   SCASH30P
+020400        MOVE WS-IP-SCREEN-PIN TO CASH-PIN                         SCASH30P
+020500        MOVE WS-IP-SCREEN-NEW-PIN TO CASH-NEW-PIN                 SCASH30P
+020600     END-IF.                                                      SCASH30P
+020700     GO TO READ-INPUT-EXIT.                                       SCASH30P
+020800                                                                  SCASH30P
+020900 READ-INPUT-ATM.                                                  SCASH30P
+021000     MOVE ATM-IP00-USERID TO CASH-SIGNON-ID.                      SCASH30P
+021100     MOVE ATM-IP00-USERID TO CASH-USERID.                         SCASH30P
+021200     MOVE ATM-IP00-PIN TO CASH-PIN.                               SCASH30P
+021300     MOVE ATM-IP00-NEW-PIN TO CASH-NEW-PIN.                       SCASH30P
+021400     GO TO READ-INPUT-EXIT.                                       SCASH30P
+021500                                                                  SCASH30P
+021600 READ-INPUT-EXIT.                                                 SCASH30P
+021700     EXIT.                                                        SCASH30P
+021800                                                                  SCASH30P
+021900******************************************************************SCASH30P
+022000* Build the output screen and send it                           * SCASH30P
+022100******************************************************************SCASH30P
+022200 SEND-OUTPUT.                                                     SCASH30P
+022300     IF INPUT-FROM-SCREEN                                         SCASH30P
+022400        GO TO SEND-OUTPUT-TO-SCREEN                               SCASH30P
+022500     END-IF.                                                      SCASH30P
+022600     IF INPUT-FROM-ATM                                            SCASH30P
+022700        GO TO SEND-OUTPUT-TO-ATM                                  SCASH30P
+022800     END-IF.                                                      SCASH30P
+022900                                                                  SCASH30P
+023000     MOVE WS-PROGRAM-ID TO ABEND-CULPRIT.                         SCASH30P
+023100     MOVE '0003' TO ABEND-CODE.                                   SCASH30P
+023200     MOVE 'Cannot determine output dest' TO ABEND-REASON.         SCASH30P
+023300     COPY CABENDPO.                                               SCASH30P
+023400     GOBACK.                                                      SCASH30P
+023500                                                                  SCASH30P
+023600 SEND-OUTPUT-TO-SCREEN.                                           SCASH30P
+023700     MOVE 1 TO WS-SUB1.                                           SCASH30P
+023800     MOVE LOW-VALUES TO WS-OP-SCREEN-DATA.                        SCASH30P
+023900                                                                  SCASH30P
+024000     MOVE 'Input:' TO WS-OP-SCREEN-DATA(WS-SUB1:6).               SCASH30P
+024100     ADD 80 TO WS-SUB1.                                           SCASH30P
+024200                                                                  SCASH30P
+024300     MOVE WS-IP-SCREEN-DATA(1:WS-IP-SCREEN-LENGTH)                SCASH30P
+024400       TO WS-OP-SCREEN-DATA(WS-SUB1:WS-IP-SCREEN-LENGTH).         SCASH30P
+024500     COMPUTE WS-LEN1 = (((WS-IP-SCREEN-LENGTH + 79) / 80 ) * 80). SCASH30P
+024600     ADD WS-LEN1 TO WS-SUB1.                                      SCASH30P
+024700                                                                  SCASH30P
+024800     ADD 80 TO WS-SUB1.                                           SCASH30P
+024900                                                                  SCASH30P
+025000     MOVE 'Output:' TO WS-OP-SCREEN-DATA(WS-SUB1:7).              SCASH30P
+025100     ADD 80 TO WS-SUB1.                                           SCASH30P
+025200                                                                  SCASH30P
+025300     MOVE 'CASH-ERROR-MSG:'                                       SCASH30P
+025400       TO WS-OP-SCREEN-DATA(WS-SUB1:15).                          SCASH30P
+025500     ADD 80 TO WS-SUB1.                                           SCASH30P
+025600                                                                  SCASH30P
+025700     MOVE CASH-ERROR-MSG                                          SCASH30P
+025800       TO WS-OP-SCREEN-DATA(WS-SUB1:LENGTH OF CASH-ERROR-MSG).    SCASH30P
+025900     COMPUTE WS-LEN1 = (((lENGTH OF CASH-ERROR-MSG + 79)          SCASH30P
+026000                         / 80 ) * 80).                            SCASH30P
+026100     ADD WS-LEN1 TO WS-SUB1.                                      SCASH30P
+026200                                                                  SCASH30P
+026300     MOVE 'USER-DETAILS:' TO WS-OP-SCREEN-DATA(WS-SUB1:13).       SCASH30P
+026400     ADD 80 TO WS-SUB1.                                           SCASH30P
+026500                                                                  SCASH30P
+026600     MOVE CASH-USER-DETAILS TO WS-OP-SCREEN-DATA(WS-SUB1:5).      SCASH30P
+026700     COMPUTE WS-LEN1 = (((lENGTH OF CASH-USER-DETAILS + 79)       SCASH30P
+026800                         / 80 ) * 80).                            SCASH30P
+026900     ADD WS-LEN1 TO WS-SUB1.                                      SCASH30P
+027000                                                                  SCASH30P
+027100     MOVE 'CASH-PIN-STATUS:' TO WS-OP-SCREEN-DATA(WS-SUB1:17).    SCASH30P
+027200     ADD 80 TO WS-SUB1.                                           SCASH30P
+027300                                                                  SCASH30P
+027400     MOVE CASH-PIN-STATUS TO WS-OP-SCREEN-DATA(WS-SUB1:1).        SCASH30P
+027500     ADD 80 TO WS-SUB1.                                           SCASH30P
+027600                                                                  SCASH30P
+027700     EXEC CICS SEND                                               SCASH30P
+027800                    FROM(WS-OP-SCREEN-DATA)                       SCASH30P
+027900                    LENGTH(WS-SUB1)                               SCASH30P
+028000                    ERASE                                         SCASH30P
+028100     END-EXEC.                                                    SCASH30P
+028200     GO TO SEND-OUTPUT-EXIT.                                      SCASH30P
+028300                                                                  SCASH30P
+028400 SEND-OUTPUT-TO-ATM.                                              SCASH30P
+028500     MOVE SPACES TO ATM-OP-DATA.                                  SCASH30P
+028600* Move in userid and any error message                            SCASH30P
+028700     MOVE CASH-ERROR-MSG TO ATM-OP-ERR-MSG.                       SCASH30P
+028800     MOVE CASH-USERID TO ATM-OP-USERID.                           SCASH30P
+028900     MOVE CASH-PIN-STATUS TO ATM-OP-PIN-STATUS.                   SCASH30P
+029000                                                                  SCASH30P
+029100 SEND-OUTPUT-EXIT.                                                SCASH30P
+029200     EXIT.                                                        SCASH30P
