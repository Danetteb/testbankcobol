@@ -53,374 +53,1029 @@
 005300            ACCESS MODE  IS SEQUENTIAL                            ZBNKLOAD
 005400            FILE STATUS  IS WS-BNKHELP-SEQ-STATUS.                ZBNKLOAD
 005500                                                                  ZBNKLOAD
-005600     SELECT BNKACC-NDX                                            ZBNKLOAD
-005700            ASSIGN       TO NDXACC                                ZBNKLOAD
-005800            ORGANIZATION IS INDEXED                               ZBNKLOAD
+005600     SELECT BNKPIN-SEQ                                            ZBNKLOAD
+005700            ASSIGN       TO SEQPIN                                ZBNKLOAD
+005800            ORGANIZATION IS SEQUENTIAL                            ZBNKLOAD
 005900            ACCESS MODE  IS SEQUENTIAL                            ZBNKLOAD
-006000            RECORD KEY   IS BAC-REC-ACCNO                         ZBNKLOAD
-006100            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES          ZBNKLOAD
-006200            FILE STATUS  IS WS-BNKACC-NDX-STATUS.                 ZBNKLOAD
-006300                                                                  ZBNKLOAD
-006400     SELECT BNKCUST-NDX                                           ZBNKLOAD
-006500            ASSIGN       TO NDXCUST                               ZBNKLOAD
-006600            ORGANIZATION IS INDEXED                               ZBNKLOAD
-006700            ACCESS MODE  IS RANDOM                                ZBNKLOAD
-006800            RECORD KEY   IS BCS-REC-PID                           ZBNKLOAD
-006900            ALTERNATE KEY IS BCS-REC-NAME WITH DUPLICATES         ZBNKLOAD
-007000            ALTERNATE KEY IS BCS-REC-NAME-FF WITH DUPLICATES      ZBNKLOAD
-007100            FILE STATUS  IS WS-BNKCUST-NDX-STATUS.                ZBNKLOAD
-007200                                                                  ZBNKLOAD
-007300     SELECT BNKATYPE-NDX                                          ZBNKLOAD
-007400            ASSIGN       TO NDXATYP                               ZBNKLOAD
-007500            ORGANIZATION IS INDEXED                               ZBNKLOAD
-007600            ACCESS MODE  IS RANDOM                                ZBNKLOAD
-007700            RECORD KEY   IS BAT-REC-TYPE                          ZBNKLOAD
-007800            FILE STATUS  IS WS-BNKATYPE-NDX-STATUS.               ZBNKLOAD
-007900                                                                  ZBNKLOAD
-008000     SELECT BNKTXN-NDX                                            ZBNKLOAD
-008100            ASSIGN       TO NDXTXN                                ZBNKLOAD
-008200            ORGANIZATION IS INDEXED                               ZBNKLOAD
-008300            ACCESS MODE  IS SEQUENTIAL                            ZBNKLOAD
-008400            RECORD KEY   IS BTX-REC-TIMESTAMP                     ZBNKLOAD
-008500            ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES      ZBNKLOAD
-008600            FILE STATUS  IS WS-BNKTXN-NDX-STATUS.                 ZBNKLOAD
-008700                                                                  ZBNKLOAD
-008800     SELECT BNKHELP-NDX                                           ZBNKLOAD
-008900            ASSIGN       TO NDXHELP                               ZBNKLOAD
-009000            ORGANIZATION IS INDEXED                               ZBNKLOAD
-009100            ACCESS MODE  IS RANDOM                                ZBNKLOAD
-009200            RECORD KEY   IS HLP-KEY                               ZBNKLOAD
-009300            FILE STATUS  IS WS-BNKHELP-NDX-STATUS.                ZBNKLOAD
-009400                                                                  ZBNKLOAD
-009500 DATA DIVISION.                                                   ZBNKLOAD
-009600 FILE SECTION.                                                    ZBNKLOAD
-009700 FD  BNKACC-SEQ                                                   ZBNKLOAD
-009800     RECORDING MODE IS F                                          ZBNKLOAD
-009900     RECORD CONTAINS 200 CHARACTERS.                              ZBNKLOAD
-010000 01  BNKACC-SEQ-REC                          PIC X(200).          ZBNKLOAD
-010100                                                                  ZBNKLOAD
-010200 FD  BNKATYPE-SEQ                                                 ZBNKLOAD
-010300     RECORDING MODE IS F                                          ZBNKLOAD
-010400     RECORD CONTAINS 100 CHARACTERS.                              ZBNKLOAD
-010500 01  BNKATYPE-SEQ-REC                        PIC X(100).          ZBNKLOAD
+006000            FILE STATUS  IS WS-BNKPIN-SEQ-STATUS.                 ZBNKLOAD
+006100     SELECT BNKPWD-SEQ                                            ZBNKLOAD
+006200            ASSIGN       TO SEQPWD                                ZBNKLOAD
+006300            ORGANIZATION IS SEQUENTIAL                            ZBNKLOAD
+006400            ACCESS MODE  IS SEQUENTIAL                            ZBNKLOAD
+006500            FILE STATUS  IS WS-BNKPWD-SEQ-STATUS.                 ZBNKLOAD
+006510     SELECT CHECKPOINT-FILE                                       ZBNKLOAD
+006520            ASSIGN       TO SEQCKPT                               ZBNKLOAD
+006530            ORGANIZATION IS SEQUENTIAL                            ZBNKLOAD
+006540            ACCESS MODE  IS SEQUENTIAL                            ZBNKLOAD
+006550            FILE STATUS  IS WS-CHECKPOINT-STATUS.                 ZBNKLOAD
+006560     SELECT REJECT-RPT                                            ZBNKLOAD
+006570            ASSIGN       TO SEQLDRPT                              ZBNKLOAD
+006580            ORGANIZATION IS SEQUENTIAL                            ZBNKLOAD
+006590            ACCESS MODE  IS SEQUENTIAL                            ZBNKLOAD
+006595            FILE STATUS  IS WS-REJECT-RPT-STATUS.                 ZBNKLOAD
+006600                                                                  ZBNKLOAD
+006700                                                                  ZBNKLOAD
+006800     SELECT BNKACC-NDX                                            ZBNKLOAD
+006900            ASSIGN       TO NDXACC                                ZBNKLOAD
+007000            ORGANIZATION IS INDEXED                               ZBNKLOAD
+007100            ACCESS MODE  IS SEQUENTIAL                            ZBNKLOAD
+007200            RECORD KEY   IS BAC-REC-ACCNO                         ZBNKLOAD
+007300            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES          ZBNKLOAD
+007400            FILE STATUS  IS WS-BNKACC-NDX-STATUS.                 ZBNKLOAD
+007500                                                                  ZBNKLOAD
+007600     SELECT BNKCUST-NDX                                           ZBNKLOAD
+007700            ASSIGN       TO NDXCUST                               ZBNKLOAD
+007800            ORGANIZATION IS INDEXED                               ZBNKLOAD
+007900            ACCESS MODE  IS RANDOM                                ZBNKLOAD
+008000            RECORD KEY   IS BCS-REC-PID                           ZBNKLOAD
+008100            ALTERNATE KEY IS BCS-REC-NAME WITH DUPLICATES         ZBNKLOAD
+008200            ALTERNATE KEY IS BCS-REC-NAME-FF WITH DUPLICATES      ZBNKLOAD
+008300            FILE STATUS  IS WS-BNKCUST-NDX-STATUS.                ZBNKLOAD
+008400                                                                  ZBNKLOAD
+008500     SELECT BNKATYPE-NDX                                          ZBNKLOAD
+008600            ASSIGN       TO NDXATYP                               ZBNKLOAD
+008700            ORGANIZATION IS INDEXED                               ZBNKLOAD
+008800            ACCESS MODE  IS RANDOM                                ZBNKLOAD
+008900            RECORD KEY   IS BAT-REC-TYPE                          ZBNKLOAD
+009000            FILE STATUS  IS WS-BNKATYPE-NDX-STATUS.               ZBNKLOAD
+009100                                                                  ZBNKLOAD
+009200     SELECT BNKTXN-NDX                                            ZBNKLOAD
+009300            ASSIGN       TO NDXTXN                                ZBNKLOAD
+009400            ORGANIZATION IS INDEXED                               ZBNKLOAD
+009500            ACCESS MODE  IS SEQUENTIAL                            ZBNKLOAD
+009600            RECORD KEY   IS BTX-REC-TIMESTAMP                     ZBNKLOAD
+009700            ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES      ZBNKLOAD
+009800            FILE STATUS  IS WS-BNKTXN-NDX-STATUS.                 ZBNKLOAD
+009810                                                                  ZBNKLOAD
+009820     SELECT BNKLEDG-NDX                                           ZBNKLOAD
+009830            ASSIGN       TO NDXLEDG                               ZBNKLOAD
+009840            ORGANIZATION IS INDEXED                               ZBNKLOAD
+009850            ACCESS MODE  IS SEQUENTIAL                            ZBNKLOAD
+009860            RECORD KEY   IS BLG-REC-TIMESTAMP                     ZBNKLOAD
+009870            ALTERNATE KEY IS BLG-REC-ALTKEY1 WITH DUPLICATES      ZBNKLOAD
+009880            FILE STATUS  IS WS-BNKLEDG-NDX-STATUS.                ZBNKLOAD
+009900                                                                  ZBNKLOAD
+010000     SELECT BNKHELP-NDX                                           ZBNKLOAD
+010100            ASSIGN       TO NDXHELP                               ZBNKLOAD
+010200            ORGANIZATION IS INDEXED                               ZBNKLOAD
+010300            ACCESS MODE  IS RANDOM                                ZBNKLOAD
+010400            RECORD KEY   IS HLP-KEY                               ZBNKLOAD
+010500            FILE STATUS  IS WS-BNKHELP-NDX-STATUS.                ZBNKLOAD
 010600                                                                  ZBNKLOAD
-010700 FD  BNKCUST-SEQ                                                  ZBNKLOAD
-010800     RECORDING MODE IS F                                          ZBNKLOAD
-010900     RECORD CONTAINS 250 CHARACTERS.                              ZBNKLOAD
-011000 01  BNKCUST-SEQ-REC                         PIC X(250).          ZBNKLOAD
-011100                                                                  ZBNKLOAD
-011200 FD  BNKTXN-SEQ                                                   ZBNKLOAD
-011300     RECORDING MODE IS F                                          ZBNKLOAD
-011400     RECORD CONTAINS 400 CHARACTERS.                              ZBNKLOAD
-011500 01  BNKTXN-SEQ-REC                          PIC X(400).          ZBNKLOAD
-011600                                                                  ZBNKLOAD
-011700 FD  BNKHELP-SEQ                                                  ZBNKLOAD
-011800     RECORDING MODE IS F                                          ZBNKLOAD
-011900     RECORD CONTAINS 83 CHARACTERS.                               ZBNKLOAD
-012000 01  BNKHELP-SEQ-REC                         PIC X(83).           ZBNKLOAD
-012100                                                                  ZBNKLOAD
-012200 FD  BNKACC-NDX.                                                  ZBNKLOAD
-012300 01  BNKACC-REC.                                                  ZBNKLOAD
-012400 COPY CBANKVAC.                                                   ZBNKLOAD
-012500                                                                  ZBNKLOAD
-012600 FD  BNKCUST-NDX.                                                 ZBNKLOAD
-012700 01  BNKCUST-REC.                                                 ZBNKLOAD
-012800 COPY CBANKVCS.                                                   ZBNKLOAD
-012900                                                                  ZBNKLOAD
-013000 FD  BNKATYPE-NDX.                                                ZBNKLOAD
-013100 01  BNKATYPE-REC.                                                ZBNKLOAD
-013200 COPY CBANKVAT.                                                   ZBNKLOAD
-013300                                                                  ZBNKLOAD
-013400 FD  BNKTXN-NDX.                                                  ZBNKLOAD
-013500 01  BNKTXN-REC.                                                  ZBNKLOAD
-013600 COPY CBANKVTX.                                                   ZBNKLOAD
+010700     SELECT BNKPIN-NDX                                            ZBNKLOAD
+010800            ASSIGN       TO NDXPIN                                ZBNKLOAD
+010900            ORGANIZATION IS INDEXED                               ZBNKLOAD
+011000            ACCESS MODE  IS SEQUENTIAL                            ZBNKLOAD
+011100            RECORD KEY   IS BPN-REC-PID                           ZBNKLOAD
+011200            FILE STATUS  IS WS-BNKPIN-NDX-STATUS.                 ZBNKLOAD
+011300     SELECT BNKPWD-NDX                                            ZBNKLOAD
+011400            ASSIGN       TO NDXPWD                                ZBNKLOAD
+011500            ORGANIZATION IS INDEXED                               ZBNKLOAD
+011600            ACCESS MODE  IS SEQUENTIAL                            ZBNKLOAD
+011700            RECORD KEY   IS BPW-REC-PID                           ZBNKLOAD
+011800            FILE STATUS  IS WS-BNKPWD-NDX-STATUS.                 ZBNKLOAD
+011900                                                                  ZBNKLOAD
+012000                                                                  ZBNKLOAD
+012100 DATA DIVISION.                                                   ZBNKLOAD
+012200 FILE SECTION.                                                    ZBNKLOAD
+012300 FD  BNKACC-SEQ                                                   ZBNKLOAD
+012400     RECORDING MODE IS F                                          ZBNKLOAD
+012500     RECORD CONTAINS 314 CHARACTERS.                              ZBNKLOAD
+012600 01  BNKACC-SEQ-REC                          PIC X(314).          ZBNKLOAD
+012700                                                                  ZBNKLOAD
+012800 FD  BNKATYPE-SEQ                                                 ZBNKLOAD
+012900     RECORDING MODE IS F                                          ZBNKLOAD
+013000     RECORD CONTAINS 100 CHARACTERS.                              ZBNKLOAD
+013100 01  BNKATYPE-SEQ-REC                        PIC X(100).          ZBNKLOAD
+013200                                                                  ZBNKLOAD
+013300 FD  BNKCUST-SEQ                                                  ZBNKLOAD
+013400     RECORDING MODE IS F                                          ZBNKLOAD
+013500     RECORD CONTAINS 250 CHARACTERS.                              ZBNKLOAD
+013600 01  BNKCUST-SEQ-REC                         PIC X(250).          ZBNKLOAD
 013700                                                                  ZBNKLOAD
-013800 FD  BNKHELP-NDX.                                                 ZBNKLOAD
-013900 01  BNKHELP-REC.                                                 ZBNKLOAD
-014000 COPY CHELPVSM.                                                   ZBNKLOAD
-014100                                                                  ZBNKLOAD
-014200 WORKING-STORAGE SECTION.                                         ZBNKLOAD
-014300 COPY CTIMERD.                                                    ZBNKLOAD
-014400                                                                  ZBNKLOAD
-014500 01  WS-MISC-STORAGE.                                             ZBNKLOAD
-014600   05  WS-PROGRAM-ID                         PIC X(8)             ZBNKLOAD
-014700       VALUE 'ZBNKLOAD'.                                          ZBNKLOAD
-014800   05  WS-BNKACC-SEQ-STATUS                  PIC X(2).            ZBNKLOAD
-014900   05  WS-BNKATYPE-SEQ-STATUS                PIC X(2).            ZBNKLOAD
-015000   05  WS-BNKCUST-SEQ-STATUS                 PIC X(2).            ZBNKLOAD
-015100   05  WS-BNKTXN-SEQ-STATUS                  PIC X(2).            ZBNKLOAD
-015200   05  WS-BNKHELP-SEQ-STATUS                 PIC X(2).            ZBNKLOAD
-015300   05  WS-BNKACC-NDX-STATUS                  PIC X(2).            ZBNKLOAD
-015400   05  WS-BNKATYPE-NDX-STATUS                PIC X(2).            ZBNKLOAD
-015500   05  WS-BNKCUST-NDX-STATUS                 PIC X(2).            ZBNKLOAD
-015600   05  WS-BNKTXN-NDX-STATUS                  PIC X(2).            ZBNKLOAD
-015700   05  WS-BNKHELP-NDX-STATUS                 PIC X(2).            ZBNKLOAD
-015800                                                                  ZBNKLOAD
-015900   05  WS-IO-STATUS.                                              ZBNKLOAD
-016000     10  WS-IO-STAT1                         PIC X(1).            ZBNKLOAD
-016100     10  WS-IO-STAT2                         PIC X(1).            ZBNKLOAD
-016200                                                                  ZBNKLOAD
-016300   05  WS-TWO-BYTES.                                              ZBNKLOAD
-016400     10  WS-TWO-BYTES-LEFT                   PIC X(1).            ZBNKLOAD
-016500     10  WS-TWO-BYTES-RIGHT                  PIC X(1).            ZBNKLOAD
-016600   05 WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                  ZBNKLOAD
-016700                                             PIC 9(1) COMP.       ZBNKLOAD
-016800                                                                  ZBNKLOAD
-016900   05  WS-RECORD-COUNTER1                    PIC 9(5)             ZBNKLOAD
-017000       VALUE ZERO.                                                ZBNKLOAD
-017100   05  WS-RECORD-COUNTER2                    PIC 9(5)             ZBNKLOAD
-017200       VALUE ZERO.                                                ZBNKLOAD
+013800 FD  BNKTXN-SEQ                                                   ZBNKLOAD
+013900     RECORDING MODE IS F                                          ZBNKLOAD
+014000     RECORD CONTAINS 432 CHARACTERS.                              ZBNKLOAD
+014100 01  BNKTXN-SEQ-REC                          PIC X(432).          ZBNKLOAD
+014200                                                                  ZBNKLOAD
+014300 FD  BNKHELP-SEQ                                                  ZBNKLOAD
+014400     RECORDING MODE IS F                                          ZBNKLOAD
+014500     RECORD CONTAINS 83 CHARACTERS.                               ZBNKLOAD
+014600 01  BNKHELP-SEQ-REC                         PIC X(83).           ZBNKLOAD
+014700                                                                  ZBNKLOAD
+014800 FD  BNKPIN-SEQ                                                   ZBNKLOAD
+014900     RECORDING MODE IS F                                          ZBNKLOAD
+015000     RECORD CONTAINS 20 CHARACTERS.                               ZBNKLOAD
+015100 01  BNKPIN-SEQ-REC                        PIC X(20).             ZBNKLOAD
+015200 FD  BNKPWD-SEQ                                                   ZBNKLOAD
+015300     RECORDING MODE IS F                                          ZBNKLOAD
+015400     RECORD CONTAINS 20 CHARACTERS.                               ZBNKLOAD
+015500 01  BNKPWD-SEQ-REC                        PIC X(20).             ZBNKLOAD
+015510 FD  CHECKPOINT-FILE                                              ZBNKLOAD
+015520     RECORDING MODE IS F                                          ZBNKLOAD
+015530     RECORD CONTAINS 8 CHARACTERS.                                ZBNKLOAD
+015540 01  CHECKPOINT-REC                      PIC X(8).                ZBNKLOAD
+015550 FD  REJECT-RPT                                                   ZBNKLOAD
+015560     RECORDING MODE IS F                                          ZBNKLOAD
+015570     RECORD CONTAINS 80 CHARACTERS.                               ZBNKLOAD
+015580 01  REJECT-RPT-REC                  PIC X(80).                   ZBNKLOAD
+015600                                                                  ZBNKLOAD
+015700                                                                  ZBNKLOAD
+015800 FD  BNKACC-NDX.                                                  ZBNKLOAD
+015900 01  BNKACC-REC.                                                  ZBNKLOAD
+016000 COPY CBANKVAC.                                                   ZBNKLOAD
+016100                                                                  ZBNKLOAD
+016200 FD  BNKCUST-NDX.                                                 ZBNKLOAD
+016300 01  BNKCUST-REC.                                                 ZBNKLOAD
+016400 COPY CBANKVCS.                                                   ZBNKLOAD
+016500                                                                  ZBNKLOAD
+016600 FD  BNKATYPE-NDX.                                                ZBNKLOAD
+016700 01  BNKATYPE-REC.                                                ZBNKLOAD
+016800 COPY CBANKVAT.                                                   ZBNKLOAD
+016900                                                                  ZBNKLOAD
+017000 FD  BNKTXN-NDX.                                                  ZBNKLOAD
+017100 01  BNKTXN-REC.                                                  ZBNKLOAD
+017200 COPY CBANKVTX.                                                   ZBNKLOAD
+017110 FD  BNKLEDG-NDX.                                                 ZBNKLOAD
+017120 01  BNKLEDG-REC.                                                 ZBNKLOAD
+017130 COPY CBANKVLG.                                                   ZBNKLOAD
 017300                                                                  ZBNKLOAD
-017400   05  WS-OPEN-ERROR                         PIC 9(3).            ZBNKLOAD
-017500     88  OPEN-OK                             VALUE 0.             ZBNKLOAD
-017600                                                                  ZBNKLOAD
-017700   05  WS-FILE                               PIC X(16).           ZBNKLOAD
-017800                                                                  ZBNKLOAD
-017900                                                                  ZBNKLOAD
-018000   05  WS-LAST-PID                           PIC X(5)             ZBNKLOAD
-018100       VALUE LOW-VALUES.                                          ZBNKLOAD
-018200                                                                  ZBNKLOAD
-018300 01  WS-CONSOLE-MESSAGE                      PIC X(60).           ZBNKLOAD
+017400 FD  BNKHELP-NDX.                                                 ZBNKLOAD
+017500 01  BNKHELP-REC.                                                 ZBNKLOAD
+017600 COPY CHELPVSM.                                                   ZBNKLOAD
+017700                                                                  ZBNKLOAD
+017800 FD  BNKPIN-NDX.                                                  ZBNKLOAD
+017900 01  BNKPIN-REC.                                                  ZBNKLOAD
+018000 COPY CBANKVPN.                                                   ZBNKLOAD
+018100 FD  BNKPWD-NDX.                                                  ZBNKLOAD
+018200 01  BNKPWD-REC.                                                  ZBNKLOAD
+018300 COPY CBANKVPW.                                                   ZBNKLOAD
 018400                                                                  ZBNKLOAD
-018500 PROCEDURE DIVISION.                                              ZBNKLOAD
-018600     DISPLAY "sTARTED".                                           ZBNKLOAD
-018700     PERFORM RUN-TIME.                                            ZBNKLOAD
-018800     SET OPEN-OK TO TRUE.                                         ZBNKLOAD
-018900                                                                  ZBNKLOAD
-019000     OPEN INPUT BNKACC-SEQ.                                       ZBNKLOAD
-019100     MOVE WS-BNKACC-SEQ-STATUS TO WS-IO-STATUS.                   ZBNKLOAD
-019200     MOVE 'BNKACC-SEQ' TO WS-FILE.                                ZBNKLOAD
-019300     PERFORM CHECK-OPEN THRU                                      ZBNKLOAD
-019400             CHECK-OPEN-EXIT.                                     ZBNKLOAD
-019500                                                                  ZBNKLOAD
-019600     OPEN INPUT BNKATYPE-SEQ.                                     ZBNKLOAD
-019700     MOVE WS-BNKATYPE-SEQ-STATUS TO WS-IO-STATUS.                 ZBNKLOAD
-019800     MOVE 'BNKATYPE-SEQ' TO WS-FILE.                              ZBNKLOAD
-019900     PERFORM CHECK-OPEN THRU                                      ZBNKLOAD
-020000             CHECK-OPEN-EXIT.                                     ZBNKLOAD
-020100                                                                  ZBNKLOAD
-020200     OPEN INPUT BNKCUST-SEQ.                                      ZBNKLOAD
-020300     MOVE WS-BNKCUST-SEQ-STATUS TO WS-IO-STATUS.                  ZBNKLOAD
-020400     MOVE 'BNKCUST-SEQ' TO WS-FILE.                               ZBNKLOAD
-020500     PERFORM CHECK-OPEN THRU                                      ZBNKLOAD
-020600             CHECK-OPEN-EXIT.                                     ZBNKLOAD
-020700                                                                  ZBNKLOAD
-020800     OPEN INPUT BNKTXN-SEQ.                                       ZBNKLOAD
-020900     MOVE WS-BNKTXN-SEQ-STATUS TO WS-IO-STATUS.                   ZBNKLOAD
-021000     MOVE 'BNKTXN-SEQ' TO WS-FILE.                                ZBNKLOAD
-021100     PERFORM CHECK-OPEN THRU                                      ZBNKLOAD
-021200             CHECK-OPEN-EXIT.                                     ZBNKLOAD
-021300                                                                  ZBNKLOAD
-021400     OPEN INPUT BNKHELP-SEQ.                                      ZBNKLOAD
-021500     MOVE WS-BNKHELP-SEQ-STATUS TO WS-IO-STATUS.                  ZBNKLOAD
-021600     MOVE 'BNKHELP-SEQ' TO WS-FILE.                               ZBNKLOAD
-021700     PERFORM CHECK-OPEN THRU                                      ZBNKLOAD
-021800             CHECK-OPEN-EXIT.                                     ZBNKLOAD
-021900                                                                  ZBNKLOAD
-022000     OPEN OUTPUT BNKACC-NDX.                                      ZBNKLOAD
-022100     MOVE WS-BNKACC-NDX-STATUS TO WS-IO-STATUS.                   ZBNKLOAD
-022200     MOVE 'BNKACC-NDX' TO WS-FILE.                                ZBNKLOAD
-022300     PERFORM CHECK-OPEN THRU                                      ZBNKLOAD
-022400             CHECK-OPEN-EXIT.                                     ZBNKLOAD
-022500                                                                  ZBNKLOAD
-022600     OPEN OUTPUT BNKATYPE-NDX.                                    ZBNKLOAD
-022700     MOVE WS-BNKATYPE-NDX-STATUS TO WS-IO-STATUS.                 ZBNKLOAD
-022800     MOVE 'BNKATYPE-NDX' TO WS-FILE.                              ZBNKLOAD
-022900     PERFORM CHECK-OPEN THRU                                      ZBNKLOAD
-023000             CHECK-OPEN-EXIT.                                     ZBNKLOAD
-023100                                                                  ZBNKLOAD
-023200     OPEN OUTPUT BNKCUST-NDX.                                     ZBNKLOAD
-023300     MOVE WS-BNKCUST-NDX-STATUS TO WS-IO-STATUS.                  ZBNKLOAD
-023400     MOVE 'BNKCUST-NDX' TO WS-FILE.                               ZBNKLOAD
-023500     PERFORM CHECK-OPEN THRU                                      ZBNKLOAD
-023600             CHECK-OPEN-EXIT.                                     ZBNKLOAD
-023700                                                                  ZBNKLOAD
-023800     OPEN OUTPUT BNKTXN-NDX.                                      ZBNKLOAD
-023900     MOVE WS-BNKTXN-NDX-STATUS TO WS-IO-STATUS.                   ZBNKLOAD
-024000     MOVE 'BNKTXN-NDX' TO WS-FILE.                                ZBNKLOAD
-024100     PERFORM CHECK-OPEN THRU                                      ZBNKLOAD
-024200             CHECK-OPEN-EXIT.                                     ZBNKLOAD
-024300                                                                  ZBNKLOAD
-024400     OPEN OUTPUT BNKHELP-NDX.                                     ZBNKLOAD
-024500     MOVE WS-BNKHELP-NDX-STATUS TO WS-IO-STATUS.                  ZBNKLOAD
-024600     MOVE 'BNKHELP-NDX' TO WS-FILE.                               ZBNKLOAD
-024700     PERFORM CHECK-OPEN THRU                                      ZBNKLOAD
-024800             CHECK-OPEN-EXIT.                                     ZBNKLOAD
-024900                                                                  ZBNKLOAD
-025000     IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                        ZBNKLOAD
-025100        MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE                  ZBNKLOAD
-025200        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
-025300        GO TO QUICK-EXIT                                          ZBNKLOAD
-025400     END-IF.                                                      ZBNKLOAD
-025500                                                                  ZBNKLOAD
-025600 BNKACC-PROCESS.                                                  ZBNKLOAD
-025700     MOVE 0 TO WS-RECORD-COUNTER1.                                ZBNKLOAD
-025800 BNKACC-LOOP.                                                     ZBNKLOAD
-025900     READ BNKACC-SEQ INTO BNKACC-REC                              ZBNKLOAD
-026000       AT END                                                     ZBNKLOAD
-026100         GO TO BNKACC-ENDED.                                      ZBNKLOAD
-026200     WRITE BNKACC-REC.                                            ZBNKLOAD
-026300     ADD 1 TO WS-RECORD-COUNTER1.                                 ZBNKLOAD
-026400     GO TO BNKACC-LOOP.                                           ZBNKLOAD
-026500 BNKACC-ENDED.                                                    ZBNKLOAD
-026600     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKLOAD
-026700     STRING WS-RECORD-COUNTER1 DELIMITED BY SIZE                  ZBNKLOAD
-026800            ' processed from BNKACC' DELIMITED BY SIZE            ZBNKLOAD
-026900       INTO WS-CONSOLE-MESSAGE.                                   ZBNKLOAD
-027000     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKLOAD
-027100                                                                  ZBNKLOAD
-027200 BNKATYPE-PROCESS.                                                ZBNKLOAD
-027300     MOVE 0 TO WS-RECORD-COUNTER1.                                ZBNKLOAD
-027400 BNKATYPE-LOOP.                                                   ZBNKLOAD
-027500     READ BNKATYPE-SEQ INTO BNKATYPE-REC                          ZBNKLOAD
-027600       AT END                                                     ZBNKLOAD
-027700         GO TO BNKATYPE-ENDED.                                    ZBNKLOAD
-027800     WRITE BNKATYPE-REC.                                          ZBNKLOAD
-027900     ADD 1 TO WS-RECORD-COUNTER1.                                 ZBNKLOAD
-028000     GO TO BNKATYPE-LOOP.                                         ZBNKLOAD
-028100 BNKATYPE-ENDED.                                                  ZBNKLOAD
-028200     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKLOAD
-028300     STRING WS-RECORD-COUNTER1 DELIMITED BY SIZE                  ZBNKLOAD
-028400            ' processed from BNKATYPE' DELIMITED BY SIZE          ZBNKLOAD
-028500       INTO WS-CONSOLE-MESSAGE.                                   ZBNKLOAD
-028600     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKLOAD
-028700                                                                  ZBNKLOAD
-028800 BNKCUST-PROCESS.                                                 ZBNKLOAD
-028900     MOVE 0 TO WS-RECORD-COUNTER1.                                ZBNKLOAD
-029000 BNKCUST-LOOP.                                                    ZBNKLOAD
-029100     READ BNKCUST-SEQ INTO BNKCUST-REC                            ZBNKLOAD
-029200       AT END                                                     ZBNKLOAD
-029300         GO TO BNKCUST-ENDED.                                     ZBNKLOAD
-029400     WRITE BNKCUST-REC.                                           ZBNKLOAD
-029500     ADD 1 TO WS-RECORD-COUNTER1.                                 ZBNKLOAD
-029600     GO TO BNKCUST-LOOP.                                          ZBNKLOAD
-029700 BNKCUST-ENDED.                                                   ZBNKLOAD
-029800     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKLOAD
-029900     STRING WS-RECORD-COUNTER1 DELIMITED BY SIZE                  ZBNKLOAD
-030000            ' processed from BNKCUST' DELIMITED BY SIZE           ZBNKLOAD
-030100       INTO WS-CONSOLE-MESSAGE.                                   ZBNKLOAD
-030200     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKLOAD
-030300                                                                  ZBNKLOAD
-030400 BNKTXN-PROCESS.                                                  ZBNKLOAD
-030500     MOVE 0 TO WS-RECORD-COUNTER1.                                ZBNKLOAD
-030600 BNKTXN-LOOP.                                                     ZBNKLOAD
-030700     READ BNKTXN-SEQ INTO BNKTXN-REC                              ZBNKLOAD
-030800       AT END                                                     ZBNKLOAD
-030900         GO TO BNKTXN-ENDED.                                      ZBNKLOAD
-031000     WRITE BNKTXN-REC.                                            ZBNKLOAD
-031100     ADD 1 TO WS-RECORD-COUNTER1.                                 ZBNKLOAD
-031200     GO TO BNKTXN-LOOP.                                           ZBNKLOAD
-031300 BNKTXN-ENDED.                                                    ZBNKLOAD
-031400     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKLOAD
-031500     STRING WS-RECORD-COUNTER1 DELIMITED BY SIZE                  ZBNKLOAD
-031600            ' processed from BNKTXN' DELIMITED BY SIZE            ZBNKLOAD
-031700       INTO WS-CONSOLE-MESSAGE.                                   ZBNKLOAD
-031800     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKLOAD
-031900                                                                  ZBNKLOAD
-032000 BNKHELP-PROCESS.                                                 ZBNKLOAD
-032100     MOVE 0 TO WS-RECORD-COUNTER1.                                ZBNKLOAD
-032200 BNKHELP-LOOP.                                                    ZBNKLOAD
-032300     READ BNKHELP-SEQ INTO BNKHELP-REC                            ZBNKLOAD
-032400       AT END                                                     ZBNKLOAD
-032500         GO TO BNKHELP-ENDED.                                     ZBNKLOAD
-032600     WRITE BNKHELP-REC.                                           ZBNKLOAD
-032700     ADD 1 TO WS-RECORD-COUNTER1.                                 ZBNKLOAD
-032800     GO TO BNKHELP-LOOP.                                          ZBNKLOAD
-032900 BNKHELP-ENDED.                                                   ZBNKLOAD
-033000     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKLOAD
-033100     STRING WS-RECORD-COUNTER1 DELIMITED BY SIZE                  ZBNKLOAD
-033200            ' processed from BNKHELP' DELIMITED BY SIZE           ZBNKLOAD
-033300       INTO WS-CONSOLE-MESSAGE.                                   ZBNKLOAD
-033400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKLOAD
-033500                                                                  ZBNKLOAD
-033600     CLOSE BNKACC-SEQ.                                            ZBNKLOAD
-033700     CLOSE BNKATYPE-SEQ.                                          ZBNKLOAD
-033800     CLOSE BNKCUST-SEQ.                                           ZBNKLOAD
-033900     CLOSE BNKTXN-SEQ.                                            ZBNKLOAD
-034000     CLOSE BNKHELP-SEQ.                                           ZBNKLOAD
-034100     CLOSE BNKACC-NDX.                                            ZBNKLOAD
-034200     CLOSE BNKATYPE-NDX.                                          ZBNKLOAD
-034300     CLOSE BNKCUST-NDX.                                           ZBNKLOAD
-034400     CLOSE BNKTXN-NDX.                                            ZBNKLOAD
-034500     CLOSE BNKHELP-NDX.                                           ZBNKLOAD
-034600                                                                  ZBNKLOAD
-034700                                                                  ZBNKLOAD
-034800     PERFORM RUN-TIME.                                            ZBNKLOAD
-034900                                                                  ZBNKLOAD
-035000     MOVE 0 TO RETURN-CODE.                                       ZBNKLOAD
-035100 QUICK-EXIT.                                                      ZBNKLOAD
-035200     GOBACK.                                                      ZBNKLOAD
-035300                                                                  ZBNKLOAD
-035400***************************************************************** ZBNKLOAD
-035500* Check file open OK                                            * ZBNKLOAD
-035600***************************************************************** ZBNKLOAD
-035700 CHECK-OPEN.                                                      ZBNKLOAD
-035800     IF WS-IO-STATUS IS EQUAL TO '00'                             ZBNKLOAD
-035900        MOVE SPACES TO WS-CONSOLE-MESSAGE                         ZBNKLOAD
-036000        STRING WS-FILE DELIMITED BY ' '                           ZBNKLOAD
-036100               ' opened ok' DELIMITED BY SIZE                     ZBNKLOAD
-036200          INTO WS-CONSOLE-MESSAGE                                 ZBNKLOAD
-036300        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
-036400     ELSE                                                         ZBNKLOAD
-036500        MOVE SPACES TO WS-CONSOLE-MESSAGE                         ZBNKLOAD
-036600        STRING WS-FILE DELIMITED BY ' '                           ZBNKLOAD
-036700               ' opened ok' DELIMITED BY SIZE                     ZBNKLOAD
-036800          INTO WS-CONSOLE-MESSAGE                                 ZBNKLOAD
-036900        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
-037000        PERFORM DISPLAY-IO-STATUS                                 ZBNKLOAD
-037100        ADD 1 TO WS-OPEN-ERROR                                    ZBNKLOAD
-037200     END-IF.                                                      ZBNKLOAD
-037300 CHECK-OPEN-EXIT.                                                 ZBNKLOAD
-037400     EXIT.                                                        ZBNKLOAD
-037500                                                                  ZBNKLOAD
-037600                                                                  ZBNKLOAD
-037700***************************************************************** ZBNKLOAD
-037800* Display the file status bytes. This routine will display as   * ZBNKLOAD
-037900* two digits if the full two byte file status is numeric. If    * ZBNKLOAD
-038000* second byte is non-numeric then it will be treated as a       * ZBNKLOAD
-038100* binary number.                                                * ZBNKLOAD
-038200***************************************************************** ZBNKLOAD
-038300 DISPLAY-IO-STATUS.                                               ZBNKLOAD
-038400     IF WS-IO-STATUS NUMERIC                                      ZBNKLOAD
-038500        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKLOAD
-038600        STRING 'File status -' DELIMITED BY SIZE                  ZBNKLOAD
-038700               WS-IO-STATUS DELIMITED BY SIZE                     ZBNKLOAD
-038800          INTO WS-CONSOLE-MESSAGE                                 ZBNKLOAD
-038900        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
-039000     ELSE                                                         ZBNKLOAD
-039100        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     ZBNKLOAD
-039200        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    ZBNKLOAD
-039300        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKLOAD
-039400        STRING 'File status -' DELIMITED BY SIZE                  ZBNKLOAD
-039500               WS-IO-STAT1 DELIMITED BY SIZE                      ZBNKLOAD
-039600               '/' DELIMITED BY SIZE                              ZBNKLOAD
-039700               WS-TWO-BYTES DELIMITED BY SIZE                     ZBNKLOAD
-039800          INTO WS-CONSOLE-MESSAGE                                 ZBNKLOAD
-039900        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
-040000     END-IF.                                                      ZBNKLOAD
-040100                                                                  ZBNKLOAD
-040200***************************************************************** ZBNKLOAD
-040300* 'ABORT' the program.                                          * ZBNKLOAD
-040400* Post a message to the console and issue a STOP RUN            * ZBNKLOAD
-040500***************************************************************** ZBNKLOAD
-040600 ABORT-PROGRAM.                                                   ZBNKLOAD
-040700     IF WS-CONSOLE-MESSAGE NOT = SPACES                           ZBNKLOAD
-040800        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
-040900     END-IF.                                                      ZBNKLOAD
-041000     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.        ZBNKLOAD
-041100     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKLOAD
-041200     MOVE 16 TO RETURN-CODE.                                      ZBNKLOAD
-041300     STOP RUN.                                                    ZBNKLOAD
-041400                                                                  ZBNKLOAD
-041500***************************************************************** ZBNKLOAD
-041600* Display CONSOLE messages...                                   * ZBNKLOAD
-041700***************************************************************** ZBNKLOAD
-041800 DISPLAY-CONSOLE-MESSAGE.                                         ZBNKLOAD
-041900     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.              ZBNKLOAD
-042000*    DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE               ZBNKLOAD
-042100*      UPON CONSOLE.                                              ZBNKLOAD
-042200     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       ZBNKLOAD
-042300                                                                  ZBNKLOAD
-042400 COPY CTIMERP.                                                    ZBNKLOAD
-042500                                                                  ZBNKLOAD
-042600* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      ZBNKLOAD
+018500                                                                  ZBNKLOAD
+018600 WORKING-STORAGE SECTION.                                         ZBNKLOAD
+018700 COPY CTIMERD.                                                    ZBNKLOAD
+018800                                                                  ZBNKLOAD
+018900 01  WS-MISC-STORAGE.                                             ZBNKLOAD
+019000   05  WS-PROGRAM-ID                         PIC X(8)             ZBNKLOAD
+019100       VALUE 'ZBNKLOAD'.                                          ZBNKLOAD
+019200   05  WS-BNKACC-SEQ-STATUS                  PIC X(2).            ZBNKLOAD
+019300   05  WS-BNKATYPE-SEQ-STATUS                PIC X(2).            ZBNKLOAD
+019400   05  WS-BNKCUST-SEQ-STATUS                 PIC X(2).            ZBNKLOAD
+019500   05  WS-BNKTXN-SEQ-STATUS                  PIC X(2).            ZBNKLOAD
+019600   05  WS-BNKHELP-SEQ-STATUS                 PIC X(2).            ZBNKLOAD
+019700   05  WS-BNKACC-NDX-STATUS                  PIC X(2).            ZBNKLOAD
+019800   05  WS-BNKATYPE-NDX-STATUS                PIC X(2).            ZBNKLOAD
+019900   05  WS-BNKCUST-NDX-STATUS                 PIC X(2).            ZBNKLOAD
+020000   05  WS-BNKTXN-NDX-STATUS                  PIC X(2).            ZBNKLOAD
+020005   05  WS-BNKLEDG-NDX-STATUS                 PIC X(2).            ZBNKLOAD
+020100   05  WS-BNKHELP-NDX-STATUS                 PIC X(2).            ZBNKLOAD
+020200   05  WS-BNKPIN-SEQ-STATUS                  PIC X(2).            ZBNKLOAD
+020300   05  WS-BNKPIN-NDX-STATUS                  PIC X(2).            ZBNKLOAD
+020400   05  WS-BNKPWD-SEQ-STATUS                  PIC X(2).            ZBNKLOAD
+020500   05  WS-BNKPWD-NDX-STATUS                  PIC X(2).            ZBNKLOAD
+020510   05  WS-CHECKPOINT-STATUS                PIC X(2).              ZBNKLOAD
+020520   05  WS-CKPT-STAGE-DONE                  PIC X(8)               ZBNKLOAD
+020530       VALUE SPACES.                                              ZBNKLOAD
+020540   05  WS-CKPT-STAGE-NUM                   PIC 9(1)               ZBNKLOAD
+020550       VALUE ZERO.                                                ZBNKLOAD
+020600                                                                  ZBNKLOAD
+020700   05  WS-IO-STATUS.                                              ZBNKLOAD
+020800     10  WS-IO-STAT1                         PIC X(1).            ZBNKLOAD
+020900     10  WS-IO-STAT2                         PIC X(1).            ZBNKLOAD
+021000                                                                  ZBNKLOAD
+021100   05  WS-TWO-BYTES.                                              ZBNKLOAD
+021200     10  WS-TWO-BYTES-LEFT                   PIC X(1).            ZBNKLOAD
+021300     10  WS-TWO-BYTES-RIGHT                  PIC X(1).            ZBNKLOAD
+021400   05 WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                  ZBNKLOAD
+021500                                             PIC 9(1) COMP.       ZBNKLOAD
+021600                                                                  ZBNKLOAD
+021700   05  WS-RECORD-COUNTER1                    PIC 9(5)             ZBNKLOAD
+021800       VALUE ZERO.                                                ZBNKLOAD
+021900   05  WS-RECORD-COUNTER2                    PIC 9(5)             ZBNKLOAD
+022000       VALUE ZERO.                                                ZBNKLOAD
+021901   05  WS-RECORD-COUNTER3                    PIC 9(5)             ZBNKLOAD
+021902       VALUE ZERO.                                                ZBNKLOAD
+021902   05  WS-RECORD-COUNTER4                    PIC 9(5)             ZBNKLOAD
+021903       VALUE ZERO.                                                ZBNKLOAD
+022003   05  WS-REJECT-RPT-STATUS              PIC X(2).                ZBNKLOAD
+022006   05  WS-BNKACC-LOADED-CTR               PIC 9(5)                ZBNKLOAD
+022009       VALUE ZERO.                                                ZBNKLOAD
+022012   05  WS-BNKACC-REJECT-CTR               PIC 9(5)                ZBNKLOAD
+022015       VALUE ZERO.                                                ZBNKLOAD
+022018   05  WS-BNKATYPE-LOADED-CTR               PIC 9(5)              ZBNKLOAD
+022021       VALUE ZERO.                                                ZBNKLOAD
+022024   05  WS-BNKATYPE-REJECT-CTR               PIC 9(5)              ZBNKLOAD
+022027       VALUE ZERO.                                                ZBNKLOAD
+022030   05  WS-BNKCUST-LOADED-CTR               PIC 9(5)               ZBNKLOAD
+022033       VALUE ZERO.                                                ZBNKLOAD
+022036   05  WS-BNKCUST-REJECT-CTR               PIC 9(5)               ZBNKLOAD
+022039       VALUE ZERO.                                                ZBNKLOAD
+022042   05  WS-BNKTXN-LOADED-CTR               PIC 9(5)                ZBNKLOAD
+022045       VALUE ZERO.                                                ZBNKLOAD
+022048   05  WS-BNKTXN-REJECT-CTR               PIC 9(5)                ZBNKLOAD
+022051       VALUE ZERO.                                                ZBNKLOAD
+022049   05  WS-BNKLEDG-LOADED-CTR              PIC 9(5)                ZBNKLOAD
+022050       VALUE ZERO.                                                ZBNKLOAD
+022050   05  WS-BNKLEDG-REJECT-CTR              PIC 9(5)                ZBNKLOAD
+022051       VALUE ZERO.                                                ZBNKLOAD
+022054   05  WS-BNKHELP-LOADED-CTR               PIC 9(5)               ZBNKLOAD
+022057       VALUE ZERO.                                                ZBNKLOAD
+022060   05  WS-BNKHELP-REJECT-CTR               PIC 9(5)               ZBNKLOAD
+022063       VALUE ZERO.                                                ZBNKLOAD
+022066   05  WS-BNKPIN-LOADED-CTR               PIC 9(5)                ZBNKLOAD
+022069       VALUE ZERO.                                                ZBNKLOAD
+022072   05  WS-BNKPIN-REJECT-CTR               PIC 9(5)                ZBNKLOAD
+022075       VALUE ZERO.                                                ZBNKLOAD
+022078   05  WS-BNKPWD-LOADED-CTR               PIC 9(5)                ZBNKLOAD
+022081       VALUE ZERO.                                                ZBNKLOAD
+022084   05  WS-BNKPWD-REJECT-CTR               PIC 9(5)                ZBNKLOAD
+022087       VALUE ZERO.                                                ZBNKLOAD
+022100                                                                  ZBNKLOAD
+022200   05  WS-OPEN-ERROR                         PIC 9(3).            ZBNKLOAD
+022300     88  OPEN-OK                             VALUE 0.             ZBNKLOAD
+022400                                                                  ZBNKLOAD
+022500   05  WS-FILE                               PIC X(16).           ZBNKLOAD
+022600                                                                  ZBNKLOAD
+022700                                                                  ZBNKLOAD
+022800   05  WS-LAST-PID                           PIC X(5)             ZBNKLOAD
+022900       VALUE LOW-VALUES.                                          ZBNKLOAD
+023000                                                                  ZBNKLOAD
+023100 01  WS-CONSOLE-MESSAGE                      PIC X(60).           ZBNKLOAD
+023110 01  WS-REJECT-LINE                      PIC X(80).               ZBNKLOAD
+023120 01  WS-REJECT-KEY                       PIC X(26).               ZBNKLOAD
+023150 COPY CSYSMODE.                                                   ZBNKLOAD
+023200                                                                  ZBNKLOAD
+023300 PROCEDURE DIVISION.                                              ZBNKLOAD
+023400     DISPLAY "sTARTED".                                           ZBNKLOAD
+023410     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKLOAD
+023420     STRING 'Running in ' DELIMITED BY SIZE                       ZBNKLOAD
+023430            SYSTEM-MODE-BANNER DELIMITED BY SIZE                  ZBNKLOAD
+023440       INTO WS-CONSOLE-MESSAGE.                                   ZBNKLOAD
+023450     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKLOAD
+023500     PERFORM RUN-TIME.                                            ZBNKLOAD
+023600     SET OPEN-OK TO TRUE.                                         ZBNKLOAD
+023605     SET OPEN-OK TO TRUE.                                         ZBNKLOAD
+023610     OPEN OUTPUT REJECT-RPT.                                      ZBNKLOAD
+023615     MOVE WS-REJECT-RPT-STATUS TO WS-IO-STATUS.                   ZBNKLOAD
+023620     MOVE 'REJECT-RPT' TO WS-FILE.                                ZBNKLOAD
+023625     PERFORM CHECK-OPEN THRU                                      ZBNKLOAD
+023630             CHECK-OPEN-EXIT.                                     ZBNKLOAD
+023635     IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                        ZBNKLOAD
+023640        MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE                  ZBNKLOAD
+023645        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
+023650        GO TO QUICK-EXIT                                          ZBNKLOAD
+023655     END-IF.                                                      ZBNKLOAD
+023700     PERFORM READ-CHECKPOINT THRU                                 ZBNKLOAD
+023710             READ-CHECKPOINT-EXIT.                                ZBNKLOAD
+023720                                                                  ZBNKLOAD
+023730     IF WS-CKPT-STAGE-NUM IS GREATER THAN ZERO                    ZBNKLOAD
+023740        MOVE SPACES TO WS-CONSOLE-MESSAGE                         ZBNKLOAD
+023750        STRING 'Restarting after ' DELIMITED BY SIZE              ZBNKLOAD
+023760               WS-CKPT-STAGE-DONE DELIMITED BY SIZE               ZBNKLOAD
+023770          INTO WS-CONSOLE-MESSAGE                                 ZBNKLOAD
+023780        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
+023790     END-IF.                                                      ZBNKLOAD
+023800                                                                  ZBNKLOAD
+023810     IF WS-CKPT-STAGE-NUM IS GREATER THAN OR EQUAL TO 1           ZBNKLOAD
+023820        MOVE SPACES TO WS-CONSOLE-MESSAGE                         ZBNKLOAD
+023830        STRING 'BNKACC' DELIMITED BY SIZE                         ZBNKLOAD
+023840               ' already loaded, skipping' DELIMITED BY SIZE      ZBNKLOAD
+023850          INTO WS-CONSOLE-MESSAGE                                 ZBNKLOAD
+023860        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
+023870     ELSE                                                         ZBNKLOAD
+023880        SET OPEN-OK TO TRUE                                       ZBNKLOAD
+023890        OPEN INPUT BNKACC-SEQ                                     ZBNKLOAD
+023900        MOVE WS-BNKACC-SEQ-STATUS TO WS-IO-STATUS                 ZBNKLOAD
+023910        MOVE 'BNKACC-SEQ' TO WS-FILE                              ZBNKLOAD
+023920        PERFORM CHECK-OPEN THRU                                   ZBNKLOAD
+023930                CHECK-OPEN-EXIT                                   ZBNKLOAD
+023940        OPEN OUTPUT BNKACC-NDX                                    ZBNKLOAD
+023950        MOVE WS-BNKACC-NDX-STATUS TO WS-IO-STATUS                 ZBNKLOAD
+023960        MOVE 'BNKACC-NDX' TO WS-FILE                              ZBNKLOAD
+023970        PERFORM CHECK-OPEN THRU                                   ZBNKLOAD
+023980                CHECK-OPEN-EXIT                                   ZBNKLOAD
+023990        IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                     ZBNKLOAD
+024000           MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE               ZBNKLOAD
+024010           PERFORM DISPLAY-CONSOLE-MESSAGE                        ZBNKLOAD
+024020           GO TO QUICK-EXIT                                       ZBNKLOAD
+024030        END-IF                                                    ZBNKLOAD
+024040        PERFORM BNKACC-PROCESS THRU                               ZBNKLOAD
+024050                BNKACC-PROCESS-EXIT                               ZBNKLOAD
+024060        CLOSE BNKACC-SEQ                                          ZBNKLOAD
+024070        CLOSE BNKACC-NDX                                          ZBNKLOAD
+024080        MOVE 'BNKACC' TO WS-CKPT-STAGE-DONE                       ZBNKLOAD
+024090        PERFORM WRITE-CHECKPOINT THRU                             ZBNKLOAD
+024100                WRITE-CHECKPOINT-EXIT                             ZBNKLOAD
+024110     END-IF.                                                      ZBNKLOAD
+024120                                                                  ZBNKLOAD
+024130     IF WS-CKPT-STAGE-NUM IS GREATER THAN OR EQUAL TO 2           ZBNKLOAD
+024140        MOVE SPACES TO WS-CONSOLE-MESSAGE                         ZBNKLOAD
+024150        STRING 'BNKATYPE' DELIMITED BY SIZE                       ZBNKLOAD
+024160               ' already loaded, skipping' DELIMITED BY SIZE      ZBNKLOAD
+024170          INTO WS-CONSOLE-MESSAGE                                 ZBNKLOAD
+024180        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
+024190     ELSE                                                         ZBNKLOAD
+024200        SET OPEN-OK TO TRUE                                       ZBNKLOAD
+024210        OPEN INPUT BNKATYPE-SEQ                                   ZBNKLOAD
+024220        MOVE WS-BNKATYPE-SEQ-STATUS TO WS-IO-STATUS               ZBNKLOAD
+024230        MOVE 'BNKATYPE-SEQ' TO WS-FILE                            ZBNKLOAD
+024240        PERFORM CHECK-OPEN THRU                                   ZBNKLOAD
+024250                CHECK-OPEN-EXIT                                   ZBNKLOAD
+024260        OPEN OUTPUT BNKATYPE-NDX                                  ZBNKLOAD
+024270        MOVE WS-BNKATYPE-NDX-STATUS TO WS-IO-STATUS               ZBNKLOAD
+024280        MOVE 'BNKATYPE-NDX' TO WS-FILE                            ZBNKLOAD
+024290        PERFORM CHECK-OPEN THRU                                   ZBNKLOAD
+024300                CHECK-OPEN-EXIT                                   ZBNKLOAD
+024310        IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                     ZBNKLOAD
+024320           MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE               ZBNKLOAD
+024330           PERFORM DISPLAY-CONSOLE-MESSAGE                        ZBNKLOAD
+024340           GO TO QUICK-EXIT                                       ZBNKLOAD
+024350        END-IF                                                    ZBNKLOAD
+024360        PERFORM BNKATYPE-PROCESS THRU                             ZBNKLOAD
+024370                BNKATYPE-PROCESS-EXIT                             ZBNKLOAD
+024380        CLOSE BNKATYPE-SEQ                                        ZBNKLOAD
+024390        CLOSE BNKATYPE-NDX                                        ZBNKLOAD
+024400        MOVE 'BNKATYPE' TO WS-CKPT-STAGE-DONE                     ZBNKLOAD
+024410        PERFORM WRITE-CHECKPOINT THRU                             ZBNKLOAD
+024420                WRITE-CHECKPOINT-EXIT                             ZBNKLOAD
+024430     END-IF.                                                      ZBNKLOAD
+024440                                                                  ZBNKLOAD
+024450     IF WS-CKPT-STAGE-NUM IS GREATER THAN OR EQUAL TO 3           ZBNKLOAD
+024460        MOVE SPACES TO WS-CONSOLE-MESSAGE                         ZBNKLOAD
+024470        STRING 'BNKCUST' DELIMITED BY SIZE                        ZBNKLOAD
+024480               ' already loaded, skipping' DELIMITED BY SIZE      ZBNKLOAD
+024490          INTO WS-CONSOLE-MESSAGE                                 ZBNKLOAD
+024500        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
+024510     ELSE                                                         ZBNKLOAD
+024520        SET OPEN-OK TO TRUE                                       ZBNKLOAD
+024530        OPEN INPUT BNKCUST-SEQ                                    ZBNKLOAD
+024540        MOVE WS-BNKCUST-SEQ-STATUS TO WS-IO-STATUS                ZBNKLOAD
+024550        MOVE 'BNKCUST-SEQ' TO WS-FILE                             ZBNKLOAD
+024560        PERFORM CHECK-OPEN THRU                                   ZBNKLOAD
+024570                CHECK-OPEN-EXIT                                   ZBNKLOAD
+024580        OPEN OUTPUT BNKCUST-NDX                                   ZBNKLOAD
+024590        MOVE WS-BNKCUST-NDX-STATUS TO WS-IO-STATUS                ZBNKLOAD
+024600        MOVE 'BNKCUST-NDX' TO WS-FILE                             ZBNKLOAD
+024610        PERFORM CHECK-OPEN THRU                                   ZBNKLOAD
+024620                CHECK-OPEN-EXIT                                   ZBNKLOAD
+024630        IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                     ZBNKLOAD
+024640           MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE               ZBNKLOAD
+024650           PERFORM DISPLAY-CONSOLE-MESSAGE                        ZBNKLOAD
+024660           GO TO QUICK-EXIT                                       ZBNKLOAD
+024670        END-IF                                                    ZBNKLOAD
+024680        PERFORM BNKCUST-PROCESS THRU                              ZBNKLOAD
+024690                BNKCUST-PROCESS-EXIT                              ZBNKLOAD
+024700        CLOSE BNKCUST-SEQ                                         ZBNKLOAD
+024710        CLOSE BNKCUST-NDX                                         ZBNKLOAD
+024720        MOVE 'BNKCUST' TO WS-CKPT-STAGE-DONE                      ZBNKLOAD
+024730        PERFORM WRITE-CHECKPOINT THRU                             ZBNKLOAD
+024740                WRITE-CHECKPOINT-EXIT                             ZBNKLOAD
+024750     END-IF.                                                      ZBNKLOAD
+024760                                                                  ZBNKLOAD
+024770     IF WS-CKPT-STAGE-NUM IS GREATER THAN OR EQUAL TO 4           ZBNKLOAD
+024780        MOVE SPACES TO WS-CONSOLE-MESSAGE                         ZBNKLOAD
+024790        STRING 'BNKTXN' DELIMITED BY SIZE                         ZBNKLOAD
+024800               ' already loaded, skipping' DELIMITED BY SIZE      ZBNKLOAD
+024810          INTO WS-CONSOLE-MESSAGE                                 ZBNKLOAD
+024820        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
+024830     ELSE                                                         ZBNKLOAD
+024840        SET OPEN-OK TO TRUE                                       ZBNKLOAD
+024850        OPEN INPUT BNKTXN-SEQ                                     ZBNKLOAD
+024860        MOVE WS-BNKTXN-SEQ-STATUS TO WS-IO-STATUS                 ZBNKLOAD
+024870        MOVE 'BNKTXN-SEQ' TO WS-FILE                              ZBNKLOAD
+024880        PERFORM CHECK-OPEN THRU                                   ZBNKLOAD
+024890                CHECK-OPEN-EXIT                                   ZBNKLOAD
+024900        OPEN OUTPUT BNKTXN-NDX                                    ZBNKLOAD
+024910        MOVE WS-BNKTXN-NDX-STATUS TO WS-IO-STATUS                 ZBNKLOAD
+024920        MOVE 'BNKTXN-NDX' TO WS-FILE                              ZBNKLOAD
+024930        PERFORM CHECK-OPEN THRU                                   ZBNKLOAD
+024940                CHECK-OPEN-EXIT                                   ZBNKLOAD
+024941        OPEN OUTPUT BNKLEDG-NDX                                   ZBNKLOAD
+024942        MOVE WS-BNKLEDG-NDX-STATUS TO WS-IO-STATUS                ZBNKLOAD
+024943        MOVE 'BNKLEDG-NDX' TO WS-FILE                             ZBNKLOAD
+024944        PERFORM CHECK-OPEN THRU                                   ZBNKLOAD
+024945                CHECK-OPEN-EXIT                                   ZBNKLOAD
+024950        IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                     ZBNKLOAD
+024960           MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE               ZBNKLOAD
+024970           PERFORM DISPLAY-CONSOLE-MESSAGE                        ZBNKLOAD
+024980           GO TO QUICK-EXIT                                       ZBNKLOAD
+024990        END-IF                                                    ZBNKLOAD
+025000        PERFORM BNKTXN-PROCESS THRU                               ZBNKLOAD
+025010                BNKTXN-PROCESS-EXIT                               ZBNKLOAD
+025020        CLOSE BNKTXN-SEQ                                          ZBNKLOAD
+025030        CLOSE BNKTXN-NDX                                          ZBNKLOAD
+025031        CLOSE BNKLEDG-NDX                                         ZBNKLOAD
+025040        MOVE 'BNKTXN' TO WS-CKPT-STAGE-DONE                       ZBNKLOAD
+025050        PERFORM WRITE-CHECKPOINT THRU                             ZBNKLOAD
+025060                WRITE-CHECKPOINT-EXIT                             ZBNKLOAD
+025070     END-IF.                                                      ZBNKLOAD
+025080                                                                  ZBNKLOAD
+025090     IF WS-CKPT-STAGE-NUM IS GREATER THAN OR EQUAL TO 5           ZBNKLOAD
+025100        MOVE SPACES TO WS-CONSOLE-MESSAGE                         ZBNKLOAD
+025110        STRING 'BNKHELP' DELIMITED BY SIZE                        ZBNKLOAD
+025120               ' already loaded, skipping' DELIMITED BY SIZE      ZBNKLOAD
+025130          INTO WS-CONSOLE-MESSAGE                                 ZBNKLOAD
+025140        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
+025150     ELSE                                                         ZBNKLOAD
+025160        SET OPEN-OK TO TRUE                                       ZBNKLOAD
+025170        OPEN INPUT BNKHELP-SEQ                                    ZBNKLOAD
+025180        MOVE WS-BNKHELP-SEQ-STATUS TO WS-IO-STATUS                ZBNKLOAD
+025190        MOVE 'BNKHELP-SEQ' TO WS-FILE                             ZBNKLOAD
+025200        PERFORM CHECK-OPEN THRU                                   ZBNKLOAD
+025210                CHECK-OPEN-EXIT                                   ZBNKLOAD
+025220        OPEN OUTPUT BNKHELP-NDX                                   ZBNKLOAD
+025230        MOVE WS-BNKHELP-NDX-STATUS TO WS-IO-STATUS                ZBNKLOAD
+025240        MOVE 'BNKHELP-NDX' TO WS-FILE                             ZBNKLOAD
+025250        PERFORM CHECK-OPEN THRU                                   ZBNKLOAD
+025260                CHECK-OPEN-EXIT                                   ZBNKLOAD
+025270        IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                     ZBNKLOAD
+025280           MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE               ZBNKLOAD
+025290           PERFORM DISPLAY-CONSOLE-MESSAGE                        ZBNKLOAD
+025300           GO TO QUICK-EXIT                                       ZBNKLOAD
+025310        END-IF                                                    ZBNKLOAD
+025320        PERFORM BNKHELP-PROCESS THRU                              ZBNKLOAD
+025330                BNKHELP-PROCESS-EXIT                              ZBNKLOAD
+025340        CLOSE BNKHELP-SEQ                                         ZBNKLOAD
+025350        CLOSE BNKHELP-NDX                                         ZBNKLOAD
+025360        MOVE 'BNKHELP' TO WS-CKPT-STAGE-DONE                      ZBNKLOAD
+025370        PERFORM WRITE-CHECKPOINT THRU                             ZBNKLOAD
+025380                WRITE-CHECKPOINT-EXIT                             ZBNKLOAD
+025390     END-IF.                                                      ZBNKLOAD
+025400                                                                  ZBNKLOAD
+025410     IF WS-CKPT-STAGE-NUM IS GREATER THAN OR EQUAL TO 6           ZBNKLOAD
+025420        MOVE SPACES TO WS-CONSOLE-MESSAGE                         ZBNKLOAD
+025430        STRING 'BNKPIN' DELIMITED BY SIZE                         ZBNKLOAD
+025440               ' already loaded, skipping' DELIMITED BY SIZE      ZBNKLOAD
+025450          INTO WS-CONSOLE-MESSAGE                                 ZBNKLOAD
+025460        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
+025470     ELSE                                                         ZBNKLOAD
+025480        SET OPEN-OK TO TRUE                                       ZBNKLOAD
+025490        OPEN INPUT BNKPIN-SEQ                                     ZBNKLOAD
+025500        MOVE WS-BNKPIN-SEQ-STATUS TO WS-IO-STATUS                 ZBNKLOAD
+025510        MOVE 'BNKPIN-SEQ' TO WS-FILE                              ZBNKLOAD
+025520        PERFORM CHECK-OPEN THRU                                   ZBNKLOAD
+025530                CHECK-OPEN-EXIT                                   ZBNKLOAD
+025540        OPEN OUTPUT BNKPIN-NDX                                    ZBNKLOAD
+025550        MOVE WS-BNKPIN-NDX-STATUS TO WS-IO-STATUS                 ZBNKLOAD
+025560        MOVE 'BNKPIN-NDX' TO WS-FILE                              ZBNKLOAD
+025570        PERFORM CHECK-OPEN THRU                                   ZBNKLOAD
+025580                CHECK-OPEN-EXIT                                   ZBNKLOAD
+025590        IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                     ZBNKLOAD
+025600           MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE               ZBNKLOAD
+025610           PERFORM DISPLAY-CONSOLE-MESSAGE                        ZBNKLOAD
+025620           GO TO QUICK-EXIT                                       ZBNKLOAD
+025630        END-IF                                                    ZBNKLOAD
+025640        PERFORM BNKPIN-PROCESS THRU                               ZBNKLOAD
+025650                BNKPIN-PROCESS-EXIT                               ZBNKLOAD
+025660        CLOSE BNKPIN-SEQ                                          ZBNKLOAD
+025670        CLOSE BNKPIN-NDX                                          ZBNKLOAD
+025680        MOVE 'BNKPIN' TO WS-CKPT-STAGE-DONE                       ZBNKLOAD
+025690        PERFORM WRITE-CHECKPOINT THRU                             ZBNKLOAD
+025700                WRITE-CHECKPOINT-EXIT                             ZBNKLOAD
+025710     END-IF.                                                      ZBNKLOAD
+025720                                                                  ZBNKLOAD
+025730     IF WS-CKPT-STAGE-NUM IS GREATER THAN OR EQUAL TO 7           ZBNKLOAD
+025740        MOVE SPACES TO WS-CONSOLE-MESSAGE                         ZBNKLOAD
+025750        STRING 'BNKPWD' DELIMITED BY SIZE                         ZBNKLOAD
+025760               ' already loaded, skipping' DELIMITED BY SIZE      ZBNKLOAD
+025770          INTO WS-CONSOLE-MESSAGE                                 ZBNKLOAD
+025780        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
+025790     ELSE                                                         ZBNKLOAD
+025800        SET OPEN-OK TO TRUE                                       ZBNKLOAD
+025810        OPEN INPUT BNKPWD-SEQ                                     ZBNKLOAD
+025820        MOVE WS-BNKPWD-SEQ-STATUS TO WS-IO-STATUS                 ZBNKLOAD
+025830        MOVE 'BNKPWD-SEQ' TO WS-FILE                              ZBNKLOAD
+025840        PERFORM CHECK-OPEN THRU                                   ZBNKLOAD
+025850                CHECK-OPEN-EXIT                                   ZBNKLOAD
+025860        OPEN OUTPUT BNKPWD-NDX                                    ZBNKLOAD
+025870        MOVE WS-BNKPWD-NDX-STATUS TO WS-IO-STATUS                 ZBNKLOAD
+025880        MOVE 'BNKPWD-NDX' TO WS-FILE                              ZBNKLOAD
+025890        PERFORM CHECK-OPEN THRU                                   ZBNKLOAD
+025900                CHECK-OPEN-EXIT                                   ZBNKLOAD
+025910        IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                     ZBNKLOAD
+025920           MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE               ZBNKLOAD
+025930           PERFORM DISPLAY-CONSOLE-MESSAGE                        ZBNKLOAD
+025940           GO TO QUICK-EXIT                                       ZBNKLOAD
+025950        END-IF                                                    ZBNKLOAD
+025960        PERFORM BNKPWD-PROCESS THRU                               ZBNKLOAD
+025970                BNKPWD-PROCESS-EXIT                               ZBNKLOAD
+025980        CLOSE BNKPWD-SEQ                                          ZBNKLOAD
+025990        CLOSE BNKPWD-NDX                                          ZBNKLOAD
+026000        MOVE 'BNKPWD' TO WS-CKPT-STAGE-DONE                       ZBNKLOAD
+026010        PERFORM WRITE-CHECKPOINT THRU                             ZBNKLOAD
+026020                WRITE-CHECKPOINT-EXIT                             ZBNKLOAD
+026030     END-IF.                                                      ZBNKLOAD
+026031     PERFORM LOAD-RECONCILIATION THRU                             ZBNKLOAD
+026032             LOAD-RECONCILIATION-EXIT.                            ZBNKLOAD
+026040                                                                  ZBNKLOAD
+026050     PERFORM RUN-TIME.                                            ZBNKLOAD
+026060                                                                  ZBNKLOAD
+026070     MOVE 0 TO RETURN-CODE.                                       ZBNKLOAD
+026080 QUICK-EXIT.                                                      ZBNKLOAD
+026085     CLOSE REJECT-RPT.                                            ZBNKLOAD
+026090     GOBACK.                                                      ZBNKLOAD
+026100                                                                  ZBNKLOAD
+026110 BNKACC-PROCESS.                                                  ZBNKLOAD
+026114     MOVE 0 TO WS-RECORD-COUNTER1.                                ZBNKLOAD
+026118     MOVE 0 TO WS-RECORD-COUNTER2.                                ZBNKLOAD
+026122 BNKACC-LOOP.                                                     ZBNKLOAD
+026126     READ BNKACC-SEQ INTO BNKACC-REC                              ZBNKLOAD
+026130       AT END                                                     ZBNKLOAD
+026134         GO TO BNKACC-ENDED.                                      ZBNKLOAD
+026138     WRITE BNKACC-REC                                             ZBNKLOAD
+026142       INVALID KEY                                                ZBNKLOAD
+026146         PERFORM BNKACC-REJECT THRU                               ZBNKLOAD
+026150                 BNKACC-REJECT-EXIT                               ZBNKLOAD
+026154       NOT INVALID KEY                                            ZBNKLOAD
+026158         ADD 1 TO WS-RECORD-COUNTER1                              ZBNKLOAD
+026162     END-WRITE.                                                   ZBNKLOAD
+026166     GO TO BNKACC-LOOP.                                           ZBNKLOAD
+026170 BNKACC-REJECT.                                                   ZBNKLOAD
+026174     ADD 1 TO WS-RECORD-COUNTER2.                                 ZBNKLOAD
+026178     MOVE BAC-REC-ACCNO TO WS-REJECT-KEY.                         ZBNKLOAD
+026182     MOVE SPACES TO WS-REJECT-LINE.                               ZBNKLOAD
+026186     STRING 'BNKACC reject key ' DELIMITED BY SIZE                ZBNKLOAD
+026190            WS-REJECT-KEY DELIMITED BY SIZE                       ZBNKLOAD
+026194            ' status ' DELIMITED BY SIZE                          ZBNKLOAD
+026198            WS-BNKACC-NDX-STATUS DELIMITED BY SIZE                ZBNKLOAD
+026202       INTO WS-REJECT-LINE.                                       ZBNKLOAD
+026206     WRITE REJECT-RPT-REC FROM WS-REJECT-LINE.                    ZBNKLOAD
+026210 BNKACC-REJECT-EXIT.                                              ZBNKLOAD
+026214     EXIT.                                                        ZBNKLOAD
+026218 BNKACC-ENDED.                                                    ZBNKLOAD
+026222     MOVE WS-RECORD-COUNTER1 TO WS-BNKACC-LOADED-CTR.             ZBNKLOAD
+026226     MOVE WS-RECORD-COUNTER2 TO WS-BNKACC-REJECT-CTR.             ZBNKLOAD
+026230     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKLOAD
+026234     STRING WS-RECORD-COUNTER1 DELIMITED BY SIZE                  ZBNKLOAD
+026238            ' processed from BNKACC,' DELIMITED BY SIZE           ZBNKLOAD
+026242            WS-RECORD-COUNTER2 DELIMITED BY SIZE                  ZBNKLOAD
+026246            ' rejected' DELIMITED BY SIZE                         ZBNKLOAD
+026250       INTO WS-CONSOLE-MESSAGE.                                   ZBNKLOAD
+026254     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKLOAD
+026258 BNKACC-PROCESS-EXIT.                                             ZBNKLOAD
+026262     EXIT.                                                        ZBNKLOAD
+026266                                                                  ZBNKLOAD
+026270 BNKATYPE-PROCESS.                                                ZBNKLOAD
+026274     MOVE 0 TO WS-RECORD-COUNTER1.                                ZBNKLOAD
+026278     MOVE 0 TO WS-RECORD-COUNTER2.                                ZBNKLOAD
+026282 BNKATYPE-LOOP.                                                   ZBNKLOAD
+026286     READ BNKATYPE-SEQ INTO BNKATYPE-REC                          ZBNKLOAD
+026290       AT END                                                     ZBNKLOAD
+026294         GO TO BNKATYPE-ENDED.                                    ZBNKLOAD
+026298     WRITE BNKATYPE-REC                                           ZBNKLOAD
+026302       INVALID KEY                                                ZBNKLOAD
+026306         PERFORM BNKATYPE-REJECT THRU                             ZBNKLOAD
+026310                 BNKATYPE-REJECT-EXIT                             ZBNKLOAD
+026314       NOT INVALID KEY                                            ZBNKLOAD
+026318         ADD 1 TO WS-RECORD-COUNTER1                              ZBNKLOAD
+026322     END-WRITE.                                                   ZBNKLOAD
+026326     GO TO BNKATYPE-LOOP.                                         ZBNKLOAD
+026330 BNKATYPE-REJECT.                                                 ZBNKLOAD
+026334     ADD 1 TO WS-RECORD-COUNTER2.                                 ZBNKLOAD
+026338     MOVE BAT-REC-TYPE TO WS-REJECT-KEY.                          ZBNKLOAD
+026342     MOVE SPACES TO WS-REJECT-LINE.                               ZBNKLOAD
+026346     STRING 'BNKATYPE reject key ' DELIMITED BY SIZE              ZBNKLOAD
+026350            WS-REJECT-KEY DELIMITED BY SIZE                       ZBNKLOAD
+026354            ' status ' DELIMITED BY SIZE                          ZBNKLOAD
+026358            WS-BNKATYPE-NDX-STATUS DELIMITED BY SIZE              ZBNKLOAD
+026362       INTO WS-REJECT-LINE.                                       ZBNKLOAD
+026366     WRITE REJECT-RPT-REC FROM WS-REJECT-LINE.                    ZBNKLOAD
+026370 BNKATYPE-REJECT-EXIT.                                            ZBNKLOAD
+026374     EXIT.                                                        ZBNKLOAD
+026378 BNKATYPE-ENDED.                                                  ZBNKLOAD
+026382     MOVE WS-RECORD-COUNTER1 TO WS-BNKATYPE-LOADED-CTR.           ZBNKLOAD
+026386     MOVE WS-RECORD-COUNTER2 TO WS-BNKATYPE-REJECT-CTR.           ZBNKLOAD
+026390     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKLOAD
+026394     STRING WS-RECORD-COUNTER1 DELIMITED BY SIZE                  ZBNKLOAD
+026398            ' processed from BNKATYPE,' DELIMITED BY SIZE         ZBNKLOAD
+026402            WS-RECORD-COUNTER2 DELIMITED BY SIZE                  ZBNKLOAD
+026406            ' rejected' DELIMITED BY SIZE                         ZBNKLOAD
+026410       INTO WS-CONSOLE-MESSAGE.                                   ZBNKLOAD
+026414     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKLOAD
+026418 BNKATYPE-PROCESS-EXIT.                                           ZBNKLOAD
+026422     EXIT.                                                        ZBNKLOAD
+026426                                                                  ZBNKLOAD
+026430 BNKCUST-PROCESS.                                                 ZBNKLOAD
+026434     MOVE 0 TO WS-RECORD-COUNTER1.                                ZBNKLOAD
+026438     MOVE 0 TO WS-RECORD-COUNTER2.                                ZBNKLOAD
+026442 BNKCUST-LOOP.                                                    ZBNKLOAD
+026446     READ BNKCUST-SEQ INTO BNKCUST-REC                            ZBNKLOAD
+026450       AT END                                                     ZBNKLOAD
+026454         GO TO BNKCUST-ENDED.                                     ZBNKLOAD
+026458     WRITE BNKCUST-REC                                            ZBNKLOAD
+026462       INVALID KEY                                                ZBNKLOAD
+026466         PERFORM BNKCUST-REJECT THRU                              ZBNKLOAD
+026470                 BNKCUST-REJECT-EXIT                              ZBNKLOAD
+026474       NOT INVALID KEY                                            ZBNKLOAD
+026478         ADD 1 TO WS-RECORD-COUNTER1                              ZBNKLOAD
+026482     END-WRITE.                                                   ZBNKLOAD
+026486     GO TO BNKCUST-LOOP.                                          ZBNKLOAD
+026490 BNKCUST-REJECT.                                                  ZBNKLOAD
+026494     ADD 1 TO WS-RECORD-COUNTER2.                                 ZBNKLOAD
+026498     MOVE BCS-REC-PID TO WS-REJECT-KEY.                           ZBNKLOAD
+026502     MOVE SPACES TO WS-REJECT-LINE.                               ZBNKLOAD
+026506     STRING 'BNKCUST reject key ' DELIMITED BY SIZE               ZBNKLOAD
+026510            WS-REJECT-KEY DELIMITED BY SIZE                       ZBNKLOAD
+026514            ' status ' DELIMITED BY SIZE                          ZBNKLOAD
+026518            WS-BNKCUST-NDX-STATUS DELIMITED BY SIZE               ZBNKLOAD
+026522       INTO WS-REJECT-LINE.                                       ZBNKLOAD
+026526     WRITE REJECT-RPT-REC FROM WS-REJECT-LINE.                    ZBNKLOAD
+026530 BNKCUST-REJECT-EXIT.                                             ZBNKLOAD
+026534     EXIT.                                                        ZBNKLOAD
+026538 BNKCUST-ENDED.                                                   ZBNKLOAD
+026542     MOVE WS-RECORD-COUNTER1 TO WS-BNKCUST-LOADED-CTR.            ZBNKLOAD
+026546     MOVE WS-RECORD-COUNTER2 TO WS-BNKCUST-REJECT-CTR.            ZBNKLOAD
+026550     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKLOAD
+026554     STRING WS-RECORD-COUNTER1 DELIMITED BY SIZE                  ZBNKLOAD
+026558            ' processed from BNKCUST,' DELIMITED BY SIZE          ZBNKLOAD
+026562            WS-RECORD-COUNTER2 DELIMITED BY SIZE                  ZBNKLOAD
+026566            ' rejected' DELIMITED BY SIZE                         ZBNKLOAD
+026570       INTO WS-CONSOLE-MESSAGE.                                   ZBNKLOAD
+026574     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKLOAD
+026578 BNKCUST-PROCESS-EXIT.                                            ZBNKLOAD
+026582     EXIT.                                                        ZBNKLOAD
+026586                                                                  ZBNKLOAD
+026590 BNKTXN-PROCESS.                                                  ZBNKLOAD
+026594     MOVE 0 TO WS-RECORD-COUNTER1.                                ZBNKLOAD
+026598     MOVE 0 TO WS-RECORD-COUNTER2.                                ZBNKLOAD
+026602     MOVE 0 TO WS-RECORD-COUNTER3.                                ZBNKLOAD
+026606     MOVE 0 TO WS-RECORD-COUNTER4.                                ZBNKLOAD
+026610 BNKTXN-LOOP.                                                     ZBNKLOAD
+026614     READ BNKTXN-SEQ INTO BNKTXN-REC                              ZBNKLOAD
+026618       AT END                                                     ZBNKLOAD
+026622         GO TO BNKTXN-ENDED.                                      ZBNKLOAD
+026626     IF BTX-REC-TYPE-TRANSFER                                     ZBNKLOAD
+026630        MOVE BNKTXN-REC TO BNKLEDG-REC                            ZBNKLOAD
+026634        MOVE BLG-REC-ACCNO TO BLG-REC-ALTKEY1-ACCNO               ZBNKLOAD
+026638        MOVE BLG-REC-TIMESTAMP TO BLG-REC-ALTKEY1-TIMESTAMP       ZBNKLOAD
+026642        WRITE BNKLEDG-REC                                         ZBNKLOAD
+026646          INVALID KEY                                             ZBNKLOAD
+026650            PERFORM BNKLEDG-REJECT THRU                           ZBNKLOAD
+026654                    BNKLEDG-REJECT-EXIT                           ZBNKLOAD
+026658          NOT INVALID KEY                                         ZBNKLOAD
+026662            ADD 1 TO WS-RECORD-COUNTER3                           ZBNKLOAD
+026666        END-WRITE                                                 ZBNKLOAD
+026670     ELSE                                                         ZBNKLOAD
+026674        MOVE BTX-REC-ACCNO TO BTX-REC-ALTKEY1-ACCNO               ZBNKLOAD
+026678        MOVE BTX-REC-TIMESTAMP TO BTX-REC-ALTKEY1-TIMESTAMP       ZBNKLOAD
+026682        WRITE BNKTXN-REC                                          ZBNKLOAD
+026686          INVALID KEY                                             ZBNKLOAD
+026690            PERFORM BNKTXN-REJECT THRU                            ZBNKLOAD
+026694                    BNKTXN-REJECT-EXIT                            ZBNKLOAD
+026698          NOT INVALID KEY                                         ZBNKLOAD
+026702            ADD 1 TO WS-RECORD-COUNTER1                           ZBNKLOAD
+026706        END-WRITE                                                 ZBNKLOAD
+026710     END-IF.                                                      ZBNKLOAD
+026714     GO TO BNKTXN-LOOP.                                           ZBNKLOAD
+026718 BNKLEDG-REJECT.                                                  ZBNKLOAD
+026722     ADD 1 TO WS-RECORD-COUNTER4.                                 ZBNKLOAD
+026726     MOVE BLG-REC-TIMESTAMP TO WS-REJECT-KEY.                     ZBNKLOAD
+026730     MOVE SPACES TO WS-REJECT-LINE.                               ZBNKLOAD
+026734     STRING 'BNKLEDG reject key ' DELIMITED BY SIZE               ZBNKLOAD
+026738            WS-REJECT-KEY DELIMITED BY SIZE                       ZBNKLOAD
+026742            ' status ' DELIMITED BY SIZE                          ZBNKLOAD
+026746            WS-BNKLEDG-NDX-STATUS DELIMITED BY SIZE               ZBNKLOAD
+026750       INTO WS-REJECT-LINE.                                       ZBNKLOAD
+026754     WRITE REJECT-RPT-REC FROM WS-REJECT-LINE.                    ZBNKLOAD
+026758 BNKLEDG-REJECT-EXIT.                                             ZBNKLOAD
+026762     EXIT.                                                        ZBNKLOAD
+026766 BNKTXN-REJECT.                                                   ZBNKLOAD
+026770     ADD 1 TO WS-RECORD-COUNTER2.                                 ZBNKLOAD
+026774     MOVE BTX-REC-TIMESTAMP TO WS-REJECT-KEY.                     ZBNKLOAD
+026778     MOVE SPACES TO WS-REJECT-LINE.                               ZBNKLOAD
+026782     STRING 'BNKTXN reject key ' DELIMITED BY SIZE                ZBNKLOAD
+026786            WS-REJECT-KEY DELIMITED BY SIZE                       ZBNKLOAD
+026790            ' status ' DELIMITED BY SIZE                          ZBNKLOAD
+026794            WS-BNKTXN-NDX-STATUS DELIMITED BY SIZE                ZBNKLOAD
+026798       INTO WS-REJECT-LINE.                                       ZBNKLOAD
+026802     WRITE REJECT-RPT-REC FROM WS-REJECT-LINE.                    ZBNKLOAD
+026806 BNKTXN-REJECT-EXIT.                                              ZBNKLOAD
+026810     EXIT.                                                        ZBNKLOAD
+026814 BNKTXN-ENDED.                                                    ZBNKLOAD
+026818     MOVE WS-RECORD-COUNTER3 TO WS-BNKLEDG-LOADED-CTR.            ZBNKLOAD
+026822     MOVE WS-RECORD-COUNTER4 TO WS-BNKLEDG-REJECT-CTR.            ZBNKLOAD
+026826     MOVE WS-RECORD-COUNTER1 TO WS-BNKTXN-LOADED-CTR.             ZBNKLOAD
+026830     MOVE WS-RECORD-COUNTER2 TO WS-BNKTXN-REJECT-CTR.             ZBNKLOAD
+026834     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKLOAD
+026838     STRING WS-RECORD-COUNTER3 DELIMITED BY SIZE                  ZBNKLOAD
+026842            ' posted to BNKLEDG,' DELIMITED BY SIZE               ZBNKLOAD
+026846            WS-RECORD-COUNTER4 DELIMITED BY SIZE                  ZBNKLOAD
+026850            ' rejected' DELIMITED BY SIZE                         ZBNKLOAD
+026854       INTO WS-CONSOLE-MESSAGE.                                   ZBNKLOAD
+026858     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKLOAD
+026862     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKLOAD
+026866     STRING WS-RECORD-COUNTER1 DELIMITED BY SIZE                  ZBNKLOAD
+026870            ' processed from BNKTXN,' DELIMITED BY SIZE           ZBNKLOAD
+026874            WS-RECORD-COUNTER2 DELIMITED BY SIZE                  ZBNKLOAD
+026878            ' rejected' DELIMITED BY SIZE                         ZBNKLOAD
+026882       INTO WS-CONSOLE-MESSAGE.                                   ZBNKLOAD
+026886     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKLOAD
+026890 BNKTXN-PROCESS-EXIT.                                             ZBNKLOAD
+026894     EXIT.                                                        ZBNKLOAD
+026898                                                                  ZBNKLOAD
+026902 BNKHELP-PROCESS.                                                 ZBNKLOAD
+026754     MOVE 0 TO WS-RECORD-COUNTER1.                                ZBNKLOAD
+026758     MOVE 0 TO WS-RECORD-COUNTER2.                                ZBNKLOAD
+026762 BNKHELP-LOOP.                                                    ZBNKLOAD
+026766     READ BNKHELP-SEQ INTO BNKHELP-REC                            ZBNKLOAD
+026770       AT END                                                     ZBNKLOAD
+026774         GO TO BNKHELP-ENDED.                                     ZBNKLOAD
+026778     WRITE BNKHELP-REC                                            ZBNKLOAD
+026782       INVALID KEY                                                ZBNKLOAD
+026786         PERFORM BNKHELP-REJECT THRU                              ZBNKLOAD
+026790                 BNKHELP-REJECT-EXIT                              ZBNKLOAD
+026794       NOT INVALID KEY                                            ZBNKLOAD
+026798         ADD 1 TO WS-RECORD-COUNTER1                              ZBNKLOAD
+026802     END-WRITE.                                                   ZBNKLOAD
+026806     GO TO BNKHELP-LOOP.                                          ZBNKLOAD
+026810 BNKHELP-REJECT.                                                  ZBNKLOAD
+026814     ADD 1 TO WS-RECORD-COUNTER2.                                 ZBNKLOAD
+026818     MOVE HLP-KEY TO WS-REJECT-KEY.                               ZBNKLOAD
+026822     MOVE SPACES TO WS-REJECT-LINE.                               ZBNKLOAD
+026826     STRING 'BNKHELP reject key ' DELIMITED BY SIZE               ZBNKLOAD
+026830            WS-REJECT-KEY DELIMITED BY SIZE                       ZBNKLOAD
+026834            ' status ' DELIMITED BY SIZE                          ZBNKLOAD
+026838            WS-BNKHELP-NDX-STATUS DELIMITED BY SIZE               ZBNKLOAD
+026842       INTO WS-REJECT-LINE.                                       ZBNKLOAD
+026846     WRITE REJECT-RPT-REC FROM WS-REJECT-LINE.                    ZBNKLOAD
+026850 BNKHELP-REJECT-EXIT.                                             ZBNKLOAD
+026854     EXIT.                                                        ZBNKLOAD
+026858 BNKHELP-ENDED.                                                   ZBNKLOAD
+026862     MOVE WS-RECORD-COUNTER1 TO WS-BNKHELP-LOADED-CTR.            ZBNKLOAD
+026866     MOVE WS-RECORD-COUNTER2 TO WS-BNKHELP-REJECT-CTR.            ZBNKLOAD
+026870     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKLOAD
+026874     STRING WS-RECORD-COUNTER1 DELIMITED BY SIZE                  ZBNKLOAD
+026878            ' processed from BNKHELP,' DELIMITED BY SIZE          ZBNKLOAD
+026882            WS-RECORD-COUNTER2 DELIMITED BY SIZE                  ZBNKLOAD
+026886            ' rejected' DELIMITED BY SIZE                         ZBNKLOAD
+026890       INTO WS-CONSOLE-MESSAGE.                                   ZBNKLOAD
+026894     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKLOAD
+026898 BNKHELP-PROCESS-EXIT.                                            ZBNKLOAD
+026902     EXIT.                                                        ZBNKLOAD
+026906                                                                  ZBNKLOAD
+026910 BNKPIN-PROCESS.                                                  ZBNKLOAD
+026914     MOVE 0 TO WS-RECORD-COUNTER1.                                ZBNKLOAD
+026918     MOVE 0 TO WS-RECORD-COUNTER2.                                ZBNKLOAD
+026922 BNKPIN-LOOP.                                                     ZBNKLOAD
+026926     READ BNKPIN-SEQ INTO BNKPIN-REC                              ZBNKLOAD
+026930       AT END                                                     ZBNKLOAD
+026934         GO TO BNKPIN-ENDED.                                      ZBNKLOAD
+026938     WRITE BNKPIN-REC                                             ZBNKLOAD
+026942       INVALID KEY                                                ZBNKLOAD
+026946         PERFORM BNKPIN-REJECT THRU                               ZBNKLOAD
+026950                 BNKPIN-REJECT-EXIT                               ZBNKLOAD
+026954       NOT INVALID KEY                                            ZBNKLOAD
+026958         ADD 1 TO WS-RECORD-COUNTER1                              ZBNKLOAD
+026962     END-WRITE.                                                   ZBNKLOAD
+026966     GO TO BNKPIN-LOOP.                                           ZBNKLOAD
+026970 BNKPIN-REJECT.                                                   ZBNKLOAD
+026974     ADD 1 TO WS-RECORD-COUNTER2.                                 ZBNKLOAD
+026978     MOVE BPN-REC-PID TO WS-REJECT-KEY.                           ZBNKLOAD
+026982     MOVE SPACES TO WS-REJECT-LINE.                               ZBNKLOAD
+026986     STRING 'BNKPIN reject key ' DELIMITED BY SIZE                ZBNKLOAD
+026990            WS-REJECT-KEY DELIMITED BY SIZE                       ZBNKLOAD
+026994            ' status ' DELIMITED BY SIZE                          ZBNKLOAD
+026998            WS-BNKPIN-NDX-STATUS DELIMITED BY SIZE                ZBNKLOAD
+027002       INTO WS-REJECT-LINE.                                       ZBNKLOAD
+027006     WRITE REJECT-RPT-REC FROM WS-REJECT-LINE.                    ZBNKLOAD
+027010 BNKPIN-REJECT-EXIT.                                              ZBNKLOAD
+027014     EXIT.                                                        ZBNKLOAD
+027018 BNKPIN-ENDED.                                                    ZBNKLOAD
+027022     MOVE WS-RECORD-COUNTER1 TO WS-BNKPIN-LOADED-CTR.             ZBNKLOAD
+027026     MOVE WS-RECORD-COUNTER2 TO WS-BNKPIN-REJECT-CTR.             ZBNKLOAD
+027030     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKLOAD
+027034     STRING WS-RECORD-COUNTER1 DELIMITED BY SIZE                  ZBNKLOAD
+027038            ' processed from BNKPIN,' DELIMITED BY SIZE           ZBNKLOAD
+027042            WS-RECORD-COUNTER2 DELIMITED BY SIZE                  ZBNKLOAD
+027046            ' rejected' DELIMITED BY SIZE                         ZBNKLOAD
+027050       INTO WS-CONSOLE-MESSAGE.                                   ZBNKLOAD
+027054     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKLOAD
+027058 BNKPIN-PROCESS-EXIT.                                             ZBNKLOAD
+027062     EXIT.                                                        ZBNKLOAD
+027066                                                                  ZBNKLOAD
+027070 BNKPWD-PROCESS.                                                  ZBNKLOAD
+027074     MOVE 0 TO WS-RECORD-COUNTER1.                                ZBNKLOAD
+027078     MOVE 0 TO WS-RECORD-COUNTER2.                                ZBNKLOAD
+027082 BNKPWD-LOOP.                                                     ZBNKLOAD
+027086     READ BNKPWD-SEQ INTO BNKPWD-REC                              ZBNKLOAD
+027090       AT END                                                     ZBNKLOAD
+027094         GO TO BNKPWD-ENDED.                                      ZBNKLOAD
+027098     WRITE BNKPWD-REC                                             ZBNKLOAD
+027102       INVALID KEY                                                ZBNKLOAD
+027106         PERFORM BNKPWD-REJECT THRU                               ZBNKLOAD
+027110                 BNKPWD-REJECT-EXIT                               ZBNKLOAD
+027114       NOT INVALID KEY                                            ZBNKLOAD
+027118         ADD 1 TO WS-RECORD-COUNTER1                              ZBNKLOAD
+027122     END-WRITE.                                                   ZBNKLOAD
+027126     GO TO BNKPWD-LOOP.                                           ZBNKLOAD
+027130 BNKPWD-REJECT.                                                   ZBNKLOAD
+027134     ADD 1 TO WS-RECORD-COUNTER2.                                 ZBNKLOAD
+027138     MOVE BPW-REC-PID TO WS-REJECT-KEY.                           ZBNKLOAD
+027142     MOVE SPACES TO WS-REJECT-LINE.                               ZBNKLOAD
+027146     STRING 'BNKPWD reject key ' DELIMITED BY SIZE                ZBNKLOAD
+027150            WS-REJECT-KEY DELIMITED BY SIZE                       ZBNKLOAD
+027154            ' status ' DELIMITED BY SIZE                          ZBNKLOAD
+027158            WS-BNKPWD-NDX-STATUS DELIMITED BY SIZE                ZBNKLOAD
+027162       INTO WS-REJECT-LINE.                                       ZBNKLOAD
+027166     WRITE REJECT-RPT-REC FROM WS-REJECT-LINE.                    ZBNKLOAD
+027170 BNKPWD-REJECT-EXIT.                                              ZBNKLOAD
+027174     EXIT.                                                        ZBNKLOAD
+027178 BNKPWD-ENDED.                                                    ZBNKLOAD
+027182     MOVE WS-RECORD-COUNTER1 TO WS-BNKPWD-LOADED-CTR.             ZBNKLOAD
+027186     MOVE WS-RECORD-COUNTER2 TO WS-BNKPWD-REJECT-CTR.             ZBNKLOAD
+027190     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKLOAD
+027194     STRING WS-RECORD-COUNTER1 DELIMITED BY SIZE                  ZBNKLOAD
+027198            ' processed from BNKPWD,' DELIMITED BY SIZE           ZBNKLOAD
+027202            WS-RECORD-COUNTER2 DELIMITED BY SIZE                  ZBNKLOAD
+027206            ' rejected' DELIMITED BY SIZE                         ZBNKLOAD
+027210       INTO WS-CONSOLE-MESSAGE.                                   ZBNKLOAD
+027214     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKLOAD
+027218 BNKPWD-PROCESS-EXIT.                                             ZBNKLOAD
+027222     EXIT.                                                        ZBNKLOAD
+027226                                                                  ZBNKLOAD
+027360                                                                  ZBNKLOAD
+027370***************************************************************** ZBNKLOAD
+027380* Read the checkpoint file, if one exists from a previous       * ZBNKLOAD
+027390* run, and work out which stage (if any) had been completed     * ZBNKLOAD
+027400* the last time the program ran.                                * ZBNKLOAD
+027410***************************************************************** ZBNKLOAD
+027420 READ-CHECKPOINT.                                                 ZBNKLOAD
+027430     MOVE SPACES TO WS-CKPT-STAGE-DONE.                           ZBNKLOAD
+027440     MOVE ZERO TO WS-CKPT-STAGE-NUM.                              ZBNKLOAD
+027450     OPEN INPUT CHECKPOINT-FILE.                                  ZBNKLOAD
+027460     IF WS-CHECKPOINT-STATUS IS EQUAL TO '00'                     ZBNKLOAD
+027470        READ CHECKPOINT-FILE INTO WS-CKPT-STAGE-DONE              ZBNKLOAD
+027480          AT END                                                  ZBNKLOAD
+027490             MOVE SPACES TO WS-CKPT-STAGE-DONE                    ZBNKLOAD
+027500        END-READ                                                  ZBNKLOAD
+027510        CLOSE CHECKPOINT-FILE                                     ZBNKLOAD
+027520     END-IF.                                                      ZBNKLOAD
+027530     IF WS-CKPT-STAGE-DONE IS EQUAL TO 'BNKACC'                   ZBNKLOAD
+027540        MOVE 1 TO WS-CKPT-STAGE-NUM                               ZBNKLOAD
+027550     END-IF.                                                      ZBNKLOAD
+027560     IF WS-CKPT-STAGE-DONE IS EQUAL TO 'BNKATYPE'                 ZBNKLOAD
+027570        MOVE 2 TO WS-CKPT-STAGE-NUM                               ZBNKLOAD
+027580     END-IF.                                                      ZBNKLOAD
+027590     IF WS-CKPT-STAGE-DONE IS EQUAL TO 'BNKCUST'                  ZBNKLOAD
+027600        MOVE 3 TO WS-CKPT-STAGE-NUM                               ZBNKLOAD
+027610     END-IF.                                                      ZBNKLOAD
+027620     IF WS-CKPT-STAGE-DONE IS EQUAL TO 'BNKTXN'                   ZBNKLOAD
+027630        MOVE 4 TO WS-CKPT-STAGE-NUM                               ZBNKLOAD
+027640     END-IF.                                                      ZBNKLOAD
+027650     IF WS-CKPT-STAGE-DONE IS EQUAL TO 'BNKHELP'                  ZBNKLOAD
+027660        MOVE 5 TO WS-CKPT-STAGE-NUM                               ZBNKLOAD
+027670     END-IF.                                                      ZBNKLOAD
+027680     IF WS-CKPT-STAGE-DONE IS EQUAL TO 'BNKPIN'                   ZBNKLOAD
+027690        MOVE 6 TO WS-CKPT-STAGE-NUM                               ZBNKLOAD
+027700     END-IF.                                                      ZBNKLOAD
+027710     IF WS-CKPT-STAGE-DONE IS EQUAL TO 'BNKPWD'                   ZBNKLOAD
+027720        MOVE 7 TO WS-CKPT-STAGE-NUM                               ZBNKLOAD
+027730     END-IF.                                                      ZBNKLOAD
+027740 READ-CHECKPOINT-EXIT.                                            ZBNKLOAD
+027750     EXIT.                                                        ZBNKLOAD
+027760                                                                  ZBNKLOAD
+027770***************************************************************** ZBNKLOAD
+027780* Record the last stage successfully loaded, so a re-run of     * ZBNKLOAD
+027790* this program can pick up from where it left off.              * ZBNKLOAD
+027800***************************************************************** ZBNKLOAD
+027810 WRITE-CHECKPOINT.                                                ZBNKLOAD
+027820     OPEN OUTPUT CHECKPOINT-FILE.                                 ZBNKLOAD
+027830     WRITE CHECKPOINT-REC FROM WS-CKPT-STAGE-DONE.                ZBNKLOAD
+027840     CLOSE CHECKPOINT-FILE.                                       ZBNKLOAD
+027850 WRITE-CHECKPOINT-EXIT.                                           ZBNKLOAD
+027860     EXIT.                                                        ZBNKLOAD
+027870                                                                  ZBNKLOAD
+027880***************************************************************** ZBNKLOAD
+027890* Write the load reconciliation summary - records loaded        * ZBNKLOAD
+027900* and rejected for each file - to the reject report.            * ZBNKLOAD
+027910***************************************************************** ZBNKLOAD
+027920 LOAD-RECONCILIATION.                                             ZBNKLOAD
+027930     MOVE SPACES TO WS-REJECT-LINE.                               ZBNKLOAD
+027940     MOVE 'Load reconciliation report' TO WS-REJECT-LINE.         ZBNKLOAD
+027950     WRITE REJECT-RPT-REC FROM WS-REJECT-LINE.                    ZBNKLOAD
+027960     MOVE SPACES TO WS-REJECT-LINE.                               ZBNKLOAD
+027970     STRING 'BNKACC loaded ' DELIMITED BY SIZE                    ZBNKLOAD
+027980            WS-BNKACC-LOADED-CTR DELIMITED BY SIZE                ZBNKLOAD
+027990            ' rejected ' DELIMITED BY SIZE                        ZBNKLOAD
+028000            WS-BNKACC-REJECT-CTR DELIMITED BY SIZE                ZBNKLOAD
+028010       INTO WS-REJECT-LINE.                                       ZBNKLOAD
+028020     WRITE REJECT-RPT-REC FROM WS-REJECT-LINE.                    ZBNKLOAD
+028030     MOVE SPACES TO WS-REJECT-LINE.                               ZBNKLOAD
+028040     STRING 'BNKATYPE loaded ' DELIMITED BY SIZE                  ZBNKLOAD
+028050            WS-BNKATYPE-LOADED-CTR DELIMITED BY SIZE              ZBNKLOAD
+028060            ' rejected ' DELIMITED BY SIZE                        ZBNKLOAD
+028070            WS-BNKATYPE-REJECT-CTR DELIMITED BY SIZE              ZBNKLOAD
+028080       INTO WS-REJECT-LINE.                                       ZBNKLOAD
+028090     WRITE REJECT-RPT-REC FROM WS-REJECT-LINE.                    ZBNKLOAD
+028100     MOVE SPACES TO WS-REJECT-LINE.                               ZBNKLOAD
+028110     STRING 'BNKCUST loaded ' DELIMITED BY SIZE                   ZBNKLOAD
+028120            WS-BNKCUST-LOADED-CTR DELIMITED BY SIZE               ZBNKLOAD
+028130            ' rejected ' DELIMITED BY SIZE                        ZBNKLOAD
+028140            WS-BNKCUST-REJECT-CTR DELIMITED BY SIZE               ZBNKLOAD
+028150       INTO WS-REJECT-LINE.                                       ZBNKLOAD
+028160     WRITE REJECT-RPT-REC FROM WS-REJECT-LINE.                    ZBNKLOAD
+028170     MOVE SPACES TO WS-REJECT-LINE.                               ZBNKLOAD
+028180     STRING 'BNKTXN loaded ' DELIMITED BY SIZE                    ZBNKLOAD
+028190            WS-BNKTXN-LOADED-CTR DELIMITED BY SIZE                ZBNKLOAD
+028200            ' rejected ' DELIMITED BY SIZE                        ZBNKLOAD
+028210            WS-BNKTXN-REJECT-CTR DELIMITED BY SIZE                ZBNKLOAD
+028220       INTO WS-REJECT-LINE.                                       ZBNKLOAD
+028230     WRITE REJECT-RPT-REC FROM WS-REJECT-LINE.                    ZBNKLOAD
+028240     MOVE SPACES TO WS-REJECT-LINE.                               ZBNKLOAD
+028250     STRING 'BNKHELP loaded ' DELIMITED BY SIZE                   ZBNKLOAD
+028260            WS-BNKHELP-LOADED-CTR DELIMITED BY SIZE               ZBNKLOAD
+028270            ' rejected ' DELIMITED BY SIZE                        ZBNKLOAD
+028280            WS-BNKHELP-REJECT-CTR DELIMITED BY SIZE               ZBNKLOAD
+028290       INTO WS-REJECT-LINE.                                       ZBNKLOAD
+028300     WRITE REJECT-RPT-REC FROM WS-REJECT-LINE.                    ZBNKLOAD
+028310     MOVE SPACES TO WS-REJECT-LINE.                               ZBNKLOAD
+028320     STRING 'BNKPIN loaded ' DELIMITED BY SIZE                    ZBNKLOAD
+028330            WS-BNKPIN-LOADED-CTR DELIMITED BY SIZE                ZBNKLOAD
+028340            ' rejected ' DELIMITED BY SIZE                        ZBNKLOAD
+028350            WS-BNKPIN-REJECT-CTR DELIMITED BY SIZE                ZBNKLOAD
+028360       INTO WS-REJECT-LINE.                                       ZBNKLOAD
+028370     WRITE REJECT-RPT-REC FROM WS-REJECT-LINE.                    ZBNKLOAD
+028380     MOVE SPACES TO WS-REJECT-LINE.                               ZBNKLOAD
+028390     STRING 'BNKPWD loaded ' DELIMITED BY SIZE                    ZBNKLOAD
+028400            WS-BNKPWD-LOADED-CTR DELIMITED BY SIZE                ZBNKLOAD
+028410            ' rejected ' DELIMITED BY SIZE                        ZBNKLOAD
+028420            WS-BNKPWD-REJECT-CTR DELIMITED BY SIZE                ZBNKLOAD
+028430       INTO WS-REJECT-LINE.                                       ZBNKLOAD
+028440     WRITE REJECT-RPT-REC FROM WS-REJECT-LINE.                    ZBNKLOAD
+028450 LOAD-RECONCILIATION-EXIT.                                        ZBNKLOAD
+028460     EXIT.                                                        ZBNKLOAD
+028470                                                                  ZBNKLOAD
+046100                                                                  ZBNKLOAD
+046200***************************************************************** ZBNKLOAD
+046300* Check file open OK                                            * ZBNKLOAD
+046400***************************************************************** ZBNKLOAD
+046500 CHECK-OPEN.                                                      ZBNKLOAD
+046600     IF WS-IO-STATUS IS EQUAL TO '00'                             ZBNKLOAD
+046700        MOVE SPACES TO WS-CONSOLE-MESSAGE                         ZBNKLOAD
+046800        STRING WS-FILE DELIMITED BY ' '                           ZBNKLOAD
+046900               ' opened ok' DELIMITED BY SIZE                     ZBNKLOAD
+047000          INTO WS-CONSOLE-MESSAGE                                 ZBNKLOAD
+047100        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
+047200     ELSE                                                         ZBNKLOAD
+047300        MOVE SPACES TO WS-CONSOLE-MESSAGE                         ZBNKLOAD
+047400        STRING WS-FILE DELIMITED BY ' '                           ZBNKLOAD
+047500               ' opened ok' DELIMITED BY SIZE                     ZBNKLOAD
+047600          INTO WS-CONSOLE-MESSAGE                                 ZBNKLOAD
+047700        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
+047800        PERFORM DISPLAY-IO-STATUS                                 ZBNKLOAD
+047900        ADD 1 TO WS-OPEN-ERROR                                    ZBNKLOAD
+048000     END-IF.                                                      ZBNKLOAD
+048100 CHECK-OPEN-EXIT.                                                 ZBNKLOAD
+048200     EXIT.                                                        ZBNKLOAD
+048300                                                                  ZBNKLOAD
+048400                                                                  ZBNKLOAD
+048500***************************************************************** ZBNKLOAD
+048600* Display the file status bytes. This routine will display as   * ZBNKLOAD
+048700* two digits if the full two byte file status is numeric. If    * ZBNKLOAD
+048800* second byte is non-numeric then it will be treated as a       * ZBNKLOAD
+048900* binary number.                                                * ZBNKLOAD
+049000***************************************************************** ZBNKLOAD
+049100 DISPLAY-IO-STATUS.                                               ZBNKLOAD
+049200     IF WS-IO-STATUS NUMERIC                                      ZBNKLOAD
+049300        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKLOAD
+049400        STRING 'File status -' DELIMITED BY SIZE                  ZBNKLOAD
+049500               WS-IO-STATUS DELIMITED BY SIZE                     ZBNKLOAD
+049600          INTO WS-CONSOLE-MESSAGE                                 ZBNKLOAD
+049700        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
+049800     ELSE                                                         ZBNKLOAD
+049900        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     ZBNKLOAD
+050000        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    ZBNKLOAD
+050100        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKLOAD
+050200        STRING 'File status -' DELIMITED BY SIZE                  ZBNKLOAD
+050300               WS-IO-STAT1 DELIMITED BY SIZE                      ZBNKLOAD
+050400               '/' DELIMITED BY SIZE                              ZBNKLOAD
+050500               WS-TWO-BYTES DELIMITED BY SIZE                     ZBNKLOAD
+050600          INTO WS-CONSOLE-MESSAGE                                 ZBNKLOAD
+050700        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
+050800     END-IF.                                                      ZBNKLOAD
+050900                                                                  ZBNKLOAD
+051000***************************************************************** ZBNKLOAD
+051100* 'ABORT' the program.                                          * ZBNKLOAD
+051200* Post a message to the console and issue a STOP RUN            * ZBNKLOAD
+051300***************************************************************** ZBNKLOAD
+051400 ABORT-PROGRAM.                                                   ZBNKLOAD
+051500     IF WS-CONSOLE-MESSAGE NOT = SPACES                           ZBNKLOAD
+051600        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKLOAD
+051700     END-IF.                                                      ZBNKLOAD
+051800     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.        ZBNKLOAD
+051900     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKLOAD
+052000     MOVE 16 TO RETURN-CODE.                                      ZBNKLOAD
+052100     STOP RUN.                                                    ZBNKLOAD
+052200                                                                  ZBNKLOAD
+052300***************************************************************** ZBNKLOAD
+052400* Display CONSOLE messages...                                   * ZBNKLOAD
+052500***************************************************************** ZBNKLOAD
+052600 DISPLAY-CONSOLE-MESSAGE.                                         ZBNKLOAD
+052700     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.              ZBNKLOAD
+052800*    DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE               ZBNKLOAD
+052900*      UPON CONSOLE.                                              ZBNKLOAD
+053000     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       ZBNKLOAD
+053100                                                                  ZBNKLOAD
+053200 COPY CTIMERP.                                                    ZBNKLOAD
+053300                                                                  ZBNKLOAD
+053400* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      ZBNKLOAD
