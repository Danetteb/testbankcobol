@@ -85,6 +85,8 @@
 008500     MOVE ' ' TO BTX-REC-SUB-TYPE.                                DBANK07P
 008600     MOVE SPACES TO BTX-REC-ACCNO.                                DBANK07P
 008700     MOVE CD07I-TIMESTAMP TO BTX-REC-TIMESTAMP.                   DBANK07P
+008720     MOVE SPACES TO BTX-REC-ALTKEY1-ACCNO.                        DBANK07P
+008740     MOVE CD07I-TIMESTAMP TO BTX-REC-ALTKEY1-TIMESTAMP.           DBANK07P
 008800     MOVE ZERO TO BTX-REC-AMOUNT.                                 DBANK07P
 008900     MOVE CD07I-OLD-DATA TO BTX-REC-DATA-OLD.                     DBANK07P
 009000     MOVE CD07I-NEW-DATA TO BTX-REC-DATA-NEW.                     DBANK07P
