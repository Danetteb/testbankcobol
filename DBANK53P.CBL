@@ -0,0 +1,746 @@
+000100****************************************************************  DBANK53P
+000200*                                                               * DBANK53P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK53P
+000400*   This demonstration program is provided for use by users     * DBANK53P
+000500*   of Micro Focus products and may be used, modified and       * DBANK53P
+000600*   distributed as part of your application provided that       * DBANK53P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK53P
+000800*   in this material.                                           * DBANK53P
+000900*                                                               * DBANK53P
+001000****************************************************************  DBANK53P
+001100                                                                  DBANK53P
+001200****************************************************************  DBANK53P
+001300* Program:     DBANK53P.CBL                                     * DBANK53P
+001400* Function:    Batch job to post due standing order payments    * DBANK53P
+001500*              VSAM version                                     * DBANK53P
+001600****************************************************************  DBANK53P
+001700                                                                  DBANK53P
+001800  IDENTIFICATION DIVISION.                                        DBANK53P
+001900  PROGRAM-ID.                                                     DBANK53P
+002000      DBANK53P.                                                   DBANK53P
+002100  DATE-WRITTEN.                                                   DBANK53P
+002200      September 2007.                                             DBANK53P
+002300  DATE-COMPILED.                                                  DBANK53P
+002400      Today.                                                      DBANK53P
+002500                                                                  DBANK53P
+002600  ENVIRONMENT DIVISION.                                           DBANK53P
+002700                                                                  DBANK53P
+002800  INPUT-OUTPUT   SECTION.                                         DBANK53P
+002900    FILE-CONTROL.                                                 DBANK53P
+003000      SELECT BNKACC-FILE                                          DBANK53P
+003100             ASSIGN       TO BNKACC                               DBANK53P
+003200             ORGANIZATION IS INDEXED                              DBANK53P
+003300             ACCESS MODE  IS SEQUENTIAL                           DBANK53P
+003400             RECORD KEY   IS BAC-REC-ACCNO                        DBANK53P
+003500             ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES         DBANK53P
+003600             FILE STATUS  IS WS-BNKACC-STATUS.                    DBANK53P
+003700                                                                  DBANK53P
+003800* The same physical account file is opened a second time,       * DBANK53P
+003900* this time for random access, so that a standing order's       * DBANK53P
+004000* destination account can be credited without disturbing        * DBANK53P
+004100* the sequential browse position above.                         * DBANK53P
+004200      SELECT BNKACC-FILE2                                         DBANK53P
+004300             ASSIGN       TO BNKACC                               DBANK53P
+004400             ORGANIZATION IS INDEXED                              DBANK53P
+004500             ACCESS MODE  IS RANDOM                               DBANK53P
+004600             RECORD KEY   IS BA2-REC-ACCNO                        DBANK53P
+004700             FILE STATUS  IS WS-BNKACC2-STATUS.                   DBANK53P
+004800                                                                  DBANK53P
+004900      SELECT BNKLEDG-FILE                                         DBANK53P
+005000             ASSIGN       TO BNKLEDG                              DBANK53P
+005100             ORGANIZATION IS INDEXED                              DBANK53P
+005200             ACCESS MODE  IS RANDOM                               DBANK53P
+005300             RECORD KEY   IS BLG-REC-TIMESTAMP                    DBANK53P
+005400             ALTERNATE KEY IS BLG-REC-ALTKEY1 WITH DUPLICATES     DBANK53P
+005500             FILE STATUS  IS WS-BNKLEDG-STATUS.                   DBANK53P
+005550                                                                  DBANK53P
+005560            SELECT BNKSORX-FILE                                   DBANK53P
+005570                   ASSIGN       TO BNKSORX                        DBANK53P
+005580                   ORGANIZATION IS INDEXED                        DBANK53P
+005590                   ACCESS MODE  IS RANDOM                         DBANK53P
+005600                   RECORD KEY   IS SOX-REC-TIMESTAMP              DBANK53P
+005610                   FILE STATUS  IS WS-BNKSORX-STATUS.             DBANK53P
+005620                                                                  DBANK53P
+005700  DATA DIVISION.                                                  DBANK53P
+005800                                                                  DBANK53P
+005900  FILE SECTION.                                                   DBANK53P
+006000  FD  BNKACC-FILE.                                                DBANK53P
+006100  01  BNKACC-REC.                                                 DBANK53P
+006200  COPY CBANKVAC.                                                  DBANK53P
+006300                                                                  DBANK53P
+006400  FD  BNKACC-FILE2.                                               DBANK53P
+006500  01  BA2-REC.                                                    DBANK53P
+006600  COPY CBANKVAC                                                   DBANK53P
+006700         REPLACING ==BAC-REC-ACCNO== BY ==BA2-REC-ACCNO==         DBANK53P
+006800                   ==BAC-REC-PID==                                DBANK53P
+006900                   BY ==BA2-REC-PID==                             DBANK53P
+007000                   ==BAC-REC-TYPE==                               DBANK53P
+007100                   BY ==BA2-REC-TYPE==                            DBANK53P
+007200                   ==BAC-REC-BALANCE==                            DBANK53P
+007300                   BY ==BA2-REC-BALANCE==                         DBANK53P
+007400                   ==BAC-REC-LAST-STMT-BAL==                      DBANK53P
+007500                   BY ==BA2-REC-LAST-STMT-BAL==                   DBANK53P
+007600                   ==BAC-REC-LAST-STMT-DTE==                      DBANK53P
+007700                   BY ==BA2-REC-LAST-STMT-DTE==                   DBANK53P
+007800                   ==BAC-REC-ATM-ENABLED==                        DBANK53P
+007900                   BY ==BA2-REC-ATM-ENABLED==                     DBANK53P
+008000                   ==BAC-REC-ATM-DAY-LIMIT==                      DBANK53P
+008100                   BY ==BA2-REC-ATM-DAY-LIMIT==                   DBANK53P
+008200                   ==BAC-REC-ATM-DAY-DTE==                        DBANK53P
+008300                   BY ==BA2-REC-ATM-DAY-DTE==                     DBANK53P
+008400                   ==BAC-REC-ATM-DAY-AMT==                        DBANK53P
+008500                   BY ==BA2-REC-ATM-DAY-AMT==                     DBANK53P
+008600                   ==BAC-REC-RP1-DAY==                            DBANK53P
+008700                   BY ==BA2-REC-RP1-DAY==                         DBANK53P
+008800                   ==BAC-REC-RP1-AMOUNT==                         DBANK53P
+008900                   BY ==BA2-REC-RP1-AMOUNT==                      DBANK53P
+009000                   ==BAC-REC-RP1-PID==                            DBANK53P
+009100                   BY ==BA2-REC-RP1-PID==                         DBANK53P
+009200                   ==BAC-REC-RP1-ACCNO==                          DBANK53P
+009300                   BY ==BA2-REC-RP1-ACCNO==                       DBANK53P
+009400                   ==BAC-REC-RP1-LAST-PAY==                       DBANK53P
+009500                   BY ==BA2-REC-RP1-LAST-PAY==                    DBANK53P
+009600                   ==BAC-REC-RP2-DAY==                            DBANK53P
+009700                   BY ==BA2-REC-RP2-DAY==                         DBANK53P
+009800                   ==BAC-REC-RP2-AMOUNT==                         DBANK53P
+009900                   BY ==BA2-REC-RP2-AMOUNT==                      DBANK53P
+010000                   ==BAC-REC-RP2-PID==                            DBANK53P
+010100                   BY ==BA2-REC-RP2-PID==                         DBANK53P
+010200                   ==BAC-REC-RP2-ACCNO==                          DBANK53P
+010300                   BY ==BA2-REC-RP2-ACCNO==                       DBANK53P
+010400                   ==BAC-REC-RP2-LAST-PAY==                       DBANK53P
+010500                   BY ==BA2-REC-RP2-LAST-PAY==                    DBANK53P
+010600                   ==BAC-REC-RP3-DAY==                            DBANK53P
+010700                   BY ==BA2-REC-RP3-DAY==                         DBANK53P
+010800                   ==BAC-REC-RP3-AMOUNT==                         DBANK53P
+010900                   BY ==BA2-REC-RP3-AMOUNT==                      DBANK53P
+011000                   ==BAC-REC-RP3-PID==                            DBANK53P
+011100                   BY ==BA2-REC-RP3-PID==                         DBANK53P
+011200                   ==BAC-REC-RP3-ACCNO==                          DBANK53P
+011300                   BY ==BA2-REC-RP3-ACCNO==                       DBANK53P
+011400                   ==BAC-REC-RP3-LAST-PAY==                       DBANK53P
+011500                   BY ==BA2-REC-RP3-LAST-PAY==                    DBANK53P
+011550                   ==BAC-REC-CREDIT-LIMIT==                       DBANK53P
+011560                   BY ==BA2-REC-CREDIT-LIMIT==                    DBANK53P
+011570                   ==BAC-REC-XFER-DATE==                          DBANK53P
+011580                   BY ==BA2-REC-XFER-DATE==                       DBANK53P
+011590                   ==BAC-REC-XFER-AMOUNT==                        DBANK53P
+011600                   BY ==BA2-REC-XFER-AMOUNT==                     DBANK53P
+011610                   ==BAC-REC-XFER-PID==                           DBANK53P
+011620                   BY ==BA2-REC-XFER-PID==                        DBANK53P
+011630                   ==BAC-REC-XFER-ACCNO==                         DBANK53P
+011640                   BY ==BA2-REC-XFER-ACCNO==                      DBANK53P
+011645                   ==BAC-REC-JOINT-PID==                          DBANK53P
+011648                   BY ==BA2-REC-JOINT-PID==                       DBANK53P
+011649                   ==BAC-REC-CCY-CODE==                           DBANK53P
+011651                   BY ==BA2-REC-CCY-CODE==                        DBANK53P
+011652                   ==BAC-REC-NOTES==                              DBANK53P
+011653                   BY ==BA2-REC-NOTES==                           DBANK53P
+011654                   ==BAC-REC-ACC-IS-OPEN==                        DBANK53P
+011655                   BY ==BA2-REC-ACC-IS-OPEN==                     DBANK53P
+011656                   ==BAC-REC-ACC-IS-CLOSED==                      DBANK53P
+011657                   BY ==BA2-REC-ACC-IS-CLOSED==                   DBANK53P
+011658                   ==BAC-REC-STATUS==                             DBANK53P
+011659                   BY ==BA2-REC-STATUS==                          DBANK53P
+011660                   ==BAC-REC-CLOSE-DATE==                         DBANK53P
+011661                   BY ==BA2-REC-CLOSE-DATE==                      DBANK53P
+011662                   ==BAC-REC-BRANCH-CODE==                        DBANK53P
+011663                   BY ==BA2-REC-BRANCH-CODE==.                    DBANK53P
+012650                                                                  DBANK53P
+012700  FD  BNKLEDG-FILE.                                               DBANK53P
+012800  01  BNKLEDG-REC.                                                DBANK53P
+012900  COPY CBANKVLG.                                                  DBANK53P
+012950                                                                  DBANK53P
+012960 FD  BNKSORX-FILE.                                                DBANK53P
+012970 01  BNKSORX-REC.                                                 DBANK53P
+012980 COPY CBANKVSX.                                                   DBANK53P
+013000                                                                  DBANK53P
+013100  WORKING-STORAGE SECTION.                                        DBANK53P
+013200  COPY CTIMERD.                                                   DBANK53P
+013300  COPY CTSTAMPD.                                                  DBANK53P
+013400                                                                  DBANK53P
+013500  01  WS-MISC-STORAGE.                                            DBANK53P
+013600    05  WS-PROGRAM-ID                         PIC X(8)            DBANK53P
+013700        VALUE 'DBANK53P'.                                         DBANK53P
+013800                                                                  DBANK53P
+013900    05  WS-BNKACC-STATUS.                                         DBANK53P
+014000      10  WS-BNKACC-STAT1                     PIC X(1).           DBANK53P
+014100      10  WS-BNKACC-STAT2                     PIC X(1).           DBANK53P
+014200                                                                  DBANK53P
+014300    05  WS-BNKACC2-STATUS.                                        DBANK53P
+014400      10  WS-BNKACC2-STAT1                    PIC X(1).           DBANK53P
+014500      10  WS-BNKACC2-STAT2                    PIC X(1).           DBANK53P
+014600                                                                  DBANK53P
+014700    05  WS-BNKLEDG-STATUS.                                        DBANK53P
+014800      10  WS-BNKLEDG-STAT1                     PIC X(1).          DBANK53P
+014900      10  WS-BNKLEDG-STAT2                     PIC X(1).          DBANK53P
+014910                                                                  DBANK53P
+014920 05  WS-BNKSORX-STATUS.                                           DBANK53P
+014930   10  WS-BNKSORX-STAT1                  PIC X(1).                DBANK53P
+014940   10  WS-BNKSORX-STAT2                  PIC X(1).                DBANK53P
+015000                                                                  DBANK53P
+015100    05  WS-IO-STATUS.                                             DBANK53P
+015200      10  WS-IO-STAT1                         PIC X(1).           DBANK53P
+015300      10  WS-IO-STAT2                         PIC X(1).           DBANK53P
+015400                                                                  DBANK53P
+015500    05  WS-TWO-BYTES.                                             DBANK53P
+015600      10  WS-TWO-BYTES-LEFT                   PIC X(1).           DBANK53P
+015700      10  WS-TWO-BYTES-RIGHT                  PIC X(1).           DBANK53P
+015800    05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                DBANK53P
+015900                                              PIC 9(1) COMP.      DBANK53P
+016000                                                                  DBANK53P
+016100    05  WS-OPEN-ERROR                         PIC 9(3).           DBANK53P
+016200      88  OPEN-OK                              VALUE 0.           DBANK53P
+016300                                                                  DBANK53P
+016400    05  WS-FILE                               PIC X(16).          DBANK53P
+016500                                                                  DBANK53P
+016600    05  WS-TODAY-DATE                         PIC X(8).           DBANK53P
+016700                                                                  DBANK53P
+016800    05  WS-ACCOUNTS-READ                      PIC 9(5)            DBANK53P
+016900        VALUE ZERO.                                               DBANK53P
+017000    05  WS-PAYMENTS-POSTED                    PIC 9(5)            DBANK53P
+017100        VALUE ZERO.                                               DBANK53P
+017200    05  WS-PAYMENTS-FAILED                    PIC 9(5)            DBANK53P
+017300        VALUE ZERO.                                               DBANK53P
+017400                                                                  DBANK53P
+017500    05  WS-ACCOUNT-CHANGED                    PIC X(1).           DBANK53P
+017600      88  WS-ACCOUNT-IS-CHANGED                VALUE 'Y'.         DBANK53P
+017700      88  WS-ACCOUNT-NOT-CHANGED               VALUE 'N'.         DBANK53P
+017800                                                                  DBANK53P
+017900    05  WS-POST-STATUS                        PIC X(1).           DBANK53P
+018000      88  WS-POST-IS-OK                        VALUE 'Y'.         DBANK53P
+018100      88  WS-POST-NOT-OK                       VALUE 'N'.         DBANK53P
+018150                                                                  DBANK53P
+018160    05  WS-AUDIT-STATUS                       PIC X(1).           DBANK53P
+018170      88  WS-AUDIT-IS-OK                       VALUE 'Y'.         DBANK53P
+018180      88  WS-AUDIT-NOT-OK                       VALUE 'N'.        DBANK53P
+018200                                                                  DBANK53P
+018300    05  WS-SRC-ACCNO                          PIC X(9).           DBANK53P
+018400    05  WS-SRC-PID                            PIC X(5).           DBANK53P
+018500    05  WS-DST-ACCNO                          PIC X(9).           DBANK53P
+018600    05  WS-DST-PID                            PIC X(5).           DBANK53P
+018610    05  WS-SRC-CCY-CODE                       PIC X(3).           DBANK53P
+018620    05  WS-DST-CCY-CODE                       PIC X(3).           DBANK53P
+018700    05  WS-POST-AMOUNT                        PIC S9(7)V99        DBANK53P
+018800                                              COMP-3.             DBANK53P
+018900    05  WS-POST-DESC                          PIC X(40).          DBANK53P
+018910                                                                  DBANK53P
+018920 05  WS-POST-SLOT                       PIC X(4).                 DBANK53P
+018930 05  WS-FAIL-REASON                     PIC X(40).                DBANK53P
+019000                                                                  DBANK53P
+019100  01  WS-TWOS-COMP.                                               DBANK53P
+019200    05  WS-TWOS-COMP-LEN                      PIC S9(4) COMP.     DBANK53P
+019300    05  WS-TWOS-COMP-INPUT                    PIC X(256).         DBANK53P
+019400    05  WS-TWOS-COMP-OUTPUT                   PIC X(256).         DBANK53P
+019500                                                                  DBANK53P
+019600  COPY CBANKTXD.                                                  DBANK53P
+019700                                                                  DBANK53P
+019800  01  WS-CONSOLE-MESSAGE                      PIC X(60).          DBANK53P
+019900                                                                  DBANK53P
+020000  PROCEDURE DIVISION.                                             DBANK53P
+020100      MOVE 'Started' TO WS-CONSOLE-MESSAGE.                       DBANK53P
+020200      PERFORM DISPLAY-CONSOLE-MESSAGE.                            DBANK53P
+020300      PERFORM RUN-TIME.                                           DBANK53P
+020400      MOVE WS-TIMER-CURRENT-DATE TO WS-TODAY-DATE.                DBANK53P
+020500      SET OPEN-OK TO TRUE.                                        DBANK53P
+020600                                                                  DBANK53P
+020700      OPEN I-O BNKACC-FILE.                                       DBANK53P
+020800      MOVE WS-BNKACC-STATUS TO WS-IO-STATUS.                      DBANK53P
+020900      MOVE 'BNKACC-FILE' TO WS-FILE.                              DBANK53P
+021000      PERFORM CHECK-OPEN THRU                                     DBANK53P
+021100              CHECK-OPEN-EXIT.                                    DBANK53P
+021200                                                                  DBANK53P
+021300      OPEN I-O BNKACC-FILE2.                                      DBANK53P
+021400      MOVE WS-BNKACC2-STATUS TO WS-IO-STATUS.                     DBANK53P
+021500      MOVE 'BNKACC-FILE2' TO WS-FILE.                             DBANK53P
+021600      PERFORM CHECK-OPEN THRU                                     DBANK53P
+021700              CHECK-OPEN-EXIT.                                    DBANK53P
+021800                                                                  DBANK53P
+021900      OPEN I-O BNKLEDG-FILE.                                      DBANK53P
+022000      MOVE WS-BNKLEDG-STATUS TO WS-IO-STATUS.                     DBANK53P
+022100      MOVE 'BNKLEDG-FILE' TO WS-FILE.                             DBANK53P
+022200      PERFORM CHECK-OPEN THRU                                     DBANK53P
+022300              CHECK-OPEN-EXIT.                                    DBANK53P
+022310                                                                  DBANK53P
+022320      OPEN I-O BNKSORX-FILE.                                      DBANK53P
+022330      MOVE WS-BNKSORX-STATUS TO WS-IO-STATUS.                     DBANK53P
+022340      MOVE 'BNKSORX-FILE' TO WS-FILE.                             DBANK53P
+022350      PERFORM CHECK-OPEN THRU                                     DBANK53P
+022360              CHECK-OPEN-EXIT.                                    DBANK53P
+022370                                                                  DBANK53P
+022500      IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                       DBANK53P
+022600         MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE                 DBANK53P
+022700         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK53P
+022800         GO TO QUICK-EXIT                                         DBANK53P
+022900      END-IF.                                                     DBANK53P
+023000                                                                  DBANK53P
+023100  BNKACC-PROCESS.                                                 DBANK53P
+023200      MOVE 0 TO WS-ACCOUNTS-READ.                                 DBANK53P
+023300  BNKACC-LOOP.                                                    DBANK53P
+023400      READ BNKACC-FILE                                            DBANK53P
+023500        AT END                                                    DBANK53P
+023600          GO TO BNKACC-ENDED                                      DBANK53P
+023700      END-READ.                                                   DBANK53P
+023800      ADD 1 TO WS-ACCOUNTS-READ.                                  DBANK53P
+023900      SET WS-ACCOUNT-NOT-CHANGED TO TRUE.                         DBANK53P
+024000      PERFORM POST-RP1 THRU                                       DBANK53P
+024100              POST-RP1-EXIT.                                      DBANK53P
+024200      PERFORM POST-RP2 THRU                                       DBANK53P
+024300              POST-RP2-EXIT.                                      DBANK53P
+024400      PERFORM POST-RP3 THRU                                       DBANK53P
+024500              POST-RP3-EXIT.                                      DBANK53P
+024550      PERFORM POST-XFER THRU                                      DBANK53P
+024560              POST-XFER-EXIT.                                     DBANK53P
+024600      IF WS-ACCOUNT-IS-CHANGED                                    DBANK53P
+024700         REWRITE BNKACC-REC                                       DBANK53P
+024800         MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                    DBANK53P
+024900         IF WS-IO-STATUS IS NOT EQUAL TO '00'                     DBANK53P
+025000            MOVE SPACES TO WS-CONSOLE-MESSAGE                     DBANK53P
+025100            STRING 'Unable to rewrite account '                   DBANK53P
+025200                                       DELIMITED BY SIZE          DBANK53P
+025300                   BAC-REC-ACCNO       DELIMITED BY SIZE          DBANK53P
+025400              INTO WS-CONSOLE-MESSAGE                             DBANK53P
+025500            PERFORM DISPLAY-CONSOLE-MESSAGE                       DBANK53P
+025600            PERFORM DISPLAY-IO-STATUS                             DBANK53P
+025700         END-IF                                                   DBANK53P
+025800      END-IF.                                                     DBANK53P
+025900      GO TO BNKACC-LOOP.                                          DBANK53P
+026000  BNKACC-ENDED.                                                   DBANK53P
+026100      MOVE SPACES TO WS-CONSOLE-MESSAGE.                          DBANK53P
+026200      STRING WS-ACCOUNTS-READ             DELIMITED BY SIZE       DBANK53P
+026300             ' accounts read from BNKACC' DELIMITED BY SIZE       DBANK53P
+026400        INTO WS-CONSOLE-MESSAGE.                                  DBANK53P
+026500      PERFORM DISPLAY-CONSOLE-MESSAGE.                            DBANK53P
+026600      MOVE SPACES TO WS-CONSOLE-MESSAGE.                          DBANK53P
+026700      STRING WS-PAYMENTS-POSTED         DELIMITED BY SIZE         DBANK53P
+026800             ' payments posted'         DELIMITED BY SIZE         DBANK53P
+026900        INTO WS-CONSOLE-MESSAGE.                                  DBANK53P
+027000      PERFORM DISPLAY-CONSOLE-MESSAGE.                            DBANK53P
+027100      MOVE SPACES TO WS-CONSOLE-MESSAGE.                          DBANK53P
+027200      STRING WS-PAYMENTS-FAILED         DELIMITED BY SIZE         DBANK53P
+027300             ' payments failed'         DELIMITED BY SIZE         DBANK53P
+027400        INTO WS-CONSOLE-MESSAGE.                                  DBANK53P
+027500      PERFORM DISPLAY-CONSOLE-MESSAGE.                            DBANK53P
+027600                                                                  DBANK53P
+027700      CLOSE BNKACC-FILE.                                          DBANK53P
+027800      CLOSE BNKACC-FILE2.                                         DBANK53P
+027900      CLOSE BNKLEDG-FILE.                                         DBANK53P
+027950      CLOSE BNKSORX-FILE.                                         DBANK53P
+028000                                                                  DBANK53P
+028100      PERFORM RUN-TIME.                                           DBANK53P
+028200                                                                  DBANK53P
+028300      MOVE 0 TO RETURN-CODE.                                      DBANK53P
+028400  QUICK-EXIT.                                                     DBANK53P
+028500      GOBACK.                                                     DBANK53P
+028600                                                                  DBANK53P
+028700****************************************************************  DBANK53P
+028800* Check a standing order slot is due today and, if so, post     * DBANK53P
+028900* it via POST-STANDING-ORDER. Repeated for slots 1, 2 and 3     * DBANK53P
+029000* since each slot is a distinct set of elementary items.        * DBANK53P
+029100****************************************************************  DBANK53P
+029200  POST-RP1.                                                       DBANK53P
+029300      IF BAC-REC-RP1-DAY IS EQUAL TO WS-TIMER-CD-DD               DBANK53P
+029400         AND BAC-REC-RP1-DAY IS NOT EQUAL TO ZERO                 DBANK53P
+029500         AND BAC-REC-RP1-LAST-PAY IS NOT EQUAL TO WS-TODAY-DATE   DBANK53P
+029600         AND BAC-REC-RP1-AMOUNT IS GREATER THAN ZERO              DBANK53P
+029700         AND BAC-REC-RP1-ACCNO IS NOT EQUAL TO SPACES             DBANK53P
+029800            MOVE BAC-REC-ACCNO TO WS-SRC-ACCNO                    DBANK53P
+029900            MOVE BAC-REC-PID TO WS-SRC-PID                        DBANK53P
+030000            MOVE BAC-REC-RP1-ACCNO TO WS-DST-ACCNO                DBANK53P
+030100            MOVE BAC-REC-RP1-PID TO WS-DST-PID                    DBANK53P
+030200            MOVE BAC-REC-RP1-AMOUNT TO WS-POST-AMOUNT             DBANK53P
+030290            MOVE 'RP1 ' TO WS-POST-SLOT                           DBANK53P
+030300            PERFORM POST-STANDING-ORDER THRU                      DBANK53P
+030400                    POST-STANDING-ORDER-EXIT                      DBANK53P
+030500            IF WS-POST-IS-OK                                      DBANK53P
+030600               SUBTRACT WS-POST-AMOUNT FROM BAC-REC-BALANCE       DBANK53P
+030700               MOVE WS-TODAY-DATE TO BAC-REC-RP1-LAST-PAY         DBANK53P
+030800               SET WS-ACCOUNT-IS-CHANGED TO TRUE                  DBANK53P
+030900               ADD 1 TO WS-PAYMENTS-POSTED                        DBANK53P
+031000            ELSE                                                  DBANK53P
+031100               ADD 1 TO WS-PAYMENTS-FAILED                        DBANK53P
+031200            END-IF                                                DBANK53P
+031300      END-IF.                                                     DBANK53P
+031400  POST-RP1-EXIT.                                                  DBANK53P
+031500      EXIT.                                                       DBANK53P
+031600                                                                  DBANK53P
+031700  POST-RP2.                                                       DBANK53P
+031800      IF BAC-REC-RP2-DAY IS EQUAL TO WS-TIMER-CD-DD               DBANK53P
+031900         AND BAC-REC-RP2-DAY IS NOT EQUAL TO ZERO                 DBANK53P
+032000         AND BAC-REC-RP2-LAST-PAY IS NOT EQUAL TO WS-TODAY-DATE   DBANK53P
+032100         AND BAC-REC-RP2-AMOUNT IS GREATER THAN ZERO              DBANK53P
+032200         AND BAC-REC-RP2-ACCNO IS NOT EQUAL TO SPACES             DBANK53P
+032300            MOVE BAC-REC-ACCNO TO WS-SRC-ACCNO                    DBANK53P
+032400            MOVE BAC-REC-PID TO WS-SRC-PID                        DBANK53P
+032500            MOVE BAC-REC-RP2-ACCNO TO WS-DST-ACCNO                DBANK53P
+032600            MOVE BAC-REC-RP2-PID TO WS-DST-PID                    DBANK53P
+032700            MOVE BAC-REC-RP2-AMOUNT TO WS-POST-AMOUNT             DBANK53P
+032790            MOVE 'RP2 ' TO WS-POST-SLOT                           DBANK53P
+032800            PERFORM POST-STANDING-ORDER THRU                      DBANK53P
+032900                    POST-STANDING-ORDER-EXIT                      DBANK53P
+033000            IF WS-POST-IS-OK                                      DBANK53P
+033100               SUBTRACT WS-POST-AMOUNT FROM BAC-REC-BALANCE       DBANK53P
+033200               MOVE WS-TODAY-DATE TO BAC-REC-RP2-LAST-PAY         DBANK53P
+033300               SET WS-ACCOUNT-IS-CHANGED TO TRUE                  DBANK53P
+033400               ADD 1 TO WS-PAYMENTS-POSTED                        DBANK53P
+033500            ELSE                                                  DBANK53P
+033600               ADD 1 TO WS-PAYMENTS-FAILED                        DBANK53P
+033700            END-IF                                                DBANK53P
+033800      END-IF.                                                     DBANK53P
+033900  POST-RP2-EXIT.                                                  DBANK53P
+034000      EXIT.                                                       DBANK53P
+034100                                                                  DBANK53P
+034200  POST-RP3.                                                       DBANK53P
+034300      IF BAC-REC-RP3-DAY IS EQUAL TO WS-TIMER-CD-DD               DBANK53P
+034400         AND BAC-REC-RP3-DAY IS NOT EQUAL TO ZERO                 DBANK53P
+034500         AND BAC-REC-RP3-LAST-PAY IS NOT EQUAL TO WS-TODAY-DATE   DBANK53P
+034600         AND BAC-REC-RP3-AMOUNT IS GREATER THAN ZERO              DBANK53P
+034700         AND BAC-REC-RP3-ACCNO IS NOT EQUAL TO SPACES             DBANK53P
+034800            MOVE BAC-REC-ACCNO TO WS-SRC-ACCNO                    DBANK53P
+034900            MOVE BAC-REC-PID TO WS-SRC-PID                        DBANK53P
+035000            MOVE BAC-REC-RP3-ACCNO TO WS-DST-ACCNO                DBANK53P
+035100            MOVE BAC-REC-RP3-PID TO WS-DST-PID                    DBANK53P
+035200            MOVE BAC-REC-RP3-AMOUNT TO WS-POST-AMOUNT             DBANK53P
+035290            MOVE 'RP3 ' TO WS-POST-SLOT                           DBANK53P
+035300            PERFORM POST-STANDING-ORDER THRU                      DBANK53P
+035400                    POST-STANDING-ORDER-EXIT                      DBANK53P
+035500            IF WS-POST-IS-OK                                      DBANK53P
+035600               SUBTRACT WS-POST-AMOUNT FROM BAC-REC-BALANCE       DBANK53P
+035700               MOVE WS-TODAY-DATE TO BAC-REC-RP3-LAST-PAY         DBANK53P
+035800               SET WS-ACCOUNT-IS-CHANGED TO TRUE                  DBANK53P
+035900               ADD 1 TO WS-PAYMENTS-POSTED                        DBANK53P
+036000            ELSE                                                  DBANK53P
+036100               ADD 1 TO WS-PAYMENTS-FAILED                        DBANK53P
+036200            END-IF                                                DBANK53P
+036300      END-IF.                                                     DBANK53P
+036400  POST-RP3-EXIT.                                                  DBANK53P
+036500      EXIT.                                                       DBANK53P
+036550                                                                  DBANK53P
+036600****************************************************************  DBANK53P
+036650* Check the one-time transfer slot is due today and, if so,   *   DBANK53P
+036700* post it via POST-STANDING-ORDER, then clear the slot so it  *   DBANK53P
+036750* does not fire again.                                         *  DBANK53P
+036800****************************************************************  DBANK53P
+036850  POST-XFER.                                                      DBANK53P
+036900      IF BAC-REC-XFER-DATE IS EQUAL TO WS-TODAY-DATE              DBANK53P
+036950         AND BAC-REC-XFER-DATE IS NOT EQUAL TO SPACES             DBANK53P
+037000         AND BAC-REC-XFER-AMOUNT IS GREATER THAN ZERO             DBANK53P
+037050         AND BAC-REC-XFER-ACCNO IS NOT EQUAL TO SPACES            DBANK53P
+037100            MOVE BAC-REC-ACCNO TO WS-SRC-ACCNO                    DBANK53P
+037150            MOVE BAC-REC-PID TO WS-SRC-PID                        DBANK53P
+037200            MOVE BAC-REC-XFER-ACCNO TO WS-DST-ACCNO               DBANK53P
+037250            MOVE BAC-REC-XFER-PID TO WS-DST-PID                   DBANK53P
+037300            MOVE BAC-REC-XFER-AMOUNT TO WS-POST-AMOUNT            DBANK53P
+037340            MOVE 'XFER' TO WS-POST-SLOT                           DBANK53P
+037350            PERFORM POST-STANDING-ORDER THRU                      DBANK53P
+037400                    POST-STANDING-ORDER-EXIT                      DBANK53P
+037450            IF WS-POST-IS-OK                                      DBANK53P
+037500               SUBTRACT WS-POST-AMOUNT FROM BAC-REC-BALANCE       DBANK53P
+037550               MOVE SPACES TO BAC-REC-XFER-DATE                   DBANK53P
+037600               MOVE SPACES TO BAC-REC-XFER-PID                    DBANK53P
+037650               MOVE SPACES TO BAC-REC-XFER-ACCNO                  DBANK53P
+037700               MOVE 0 TO BAC-REC-XFER-AMOUNT                      DBANK53P
+037750               SET WS-ACCOUNT-IS-CHANGED TO TRUE                  DBANK53P
+037800               ADD 1 TO WS-PAYMENTS-POSTED                        DBANK53P
+037850            ELSE                                                  DBANK53P
+037900               ADD 1 TO WS-PAYMENTS-FAILED                        DBANK53P
+037950            END-IF                                                DBANK53P
+038000      END-IF.                                                     DBANK53P
+038050  POST-XFER-EXIT.                                                 DBANK53P
+038100      EXIT.                                                       DBANK53P
+038200                                                                  DBANK53P
+038300****************************************************************  DBANK53P
+038400* Post one standing order payment. The calling paragraph has    * DBANK53P
+038500* already confirmed the slot is due; this checks funds,         * DBANK53P
+038600* credits the destination account and writes the audit          * DBANK53P
+038700* trail. Sets WS-POST-STATUS for the caller.                    * DBANK53P
+038800****************************************************************  DBANK53P
+038900  POST-STANDING-ORDER.                                            DBANK53P
+039000      SET WS-POST-NOT-OK TO TRUE.                                 DBANK53P
+039010      IF BAC-REC-ACC-IS-CLOSED                                    DBANK53P
+039020         MOVE SPACES TO WS-CONSOLE-MESSAGE                        DBANK53P
+039030         STRING 'Source account is closed '                       DBANK53P
+039040                                          DELIMITED BY SIZE       DBANK53P
+039050                WS-SRC-ACCNO              DELIMITED BY SIZE       DBANK53P
+039060           INTO WS-CONSOLE-MESSAGE                                DBANK53P
+039070         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK53P
+039080          MOVE 'Source account is closed' TO                      DBANK53P
+039085            WS-FAIL-REASON                                        DBANK53P
+039090          PERFORM WRITE-EXCEPTION-RECORD THRU                     DBANK53P
+039093                  WRITE-EXCEPTION-RECORD-EXIT                     DBANK53P
+039096          GO TO POST-STANDING-ORDER-EXIT                          DBANK53P
+039099      END-IF.                                                     DBANK53P
+039123      IF (BAC-REC-BALANCE + BAC-REC-CREDIT-LIMIT)                 DBANK53P
+039133         IS LESS THAN WS-POST-AMOUNT                              DBANK53P
+039143         MOVE SPACES TO WS-CONSOLE-MESSAGE                        DBANK53P
+039153         STRING 'Insufficient funds for standing order on '       DBANK53P
+039163                                          DELIMITED BY SIZE       DBANK53P
+039173                WS-SRC-ACCNO              DELIMITED BY SIZE       DBANK53P
+039183           INTO WS-CONSOLE-MESSAGE                                DBANK53P
+039193         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK53P
+039203          MOVE 'Insufficient funds for standing order' TO         DBANK53P
+039213            WS-FAIL-REASON                                        DBANK53P
+039223          PERFORM WRITE-EXCEPTION-RECORD THRU                     DBANK53P
+039233                  WRITE-EXCEPTION-RECORD-EXIT                     DBANK53P
+039243          GO TO POST-STANDING-ORDER-EXIT                          DBANK53P
+039253      END-IF.                                                     DBANK53P
+039263                                                                  DBANK53P
+039273      MOVE WS-DST-ACCNO TO BA2-REC-ACCNO.                         DBANK53P
+039283      READ BNKACC-FILE2                                           DBANK53P
+039293        INVALID KEY                                               DBANK53P
+039303          MOVE SPACES TO WS-CONSOLE-MESSAGE                       DBANK53P
+039313          STRING 'Unknown standing order destination '            DBANK53P
+039323                                          DELIMITED BY SIZE       DBANK53P
+039333                 WS-DST-ACCNO             DELIMITED BY SIZE       DBANK53P
+039343            INTO WS-CONSOLE-MESSAGE                               DBANK53P
+039353          PERFORM DISPLAY-CONSOLE-MESSAGE                         DBANK53P
+039363           MOVE 'Unknown standing order destination' TO           DBANK53P
+039373             WS-FAIL-REASON                                       DBANK53P
+039383           PERFORM WRITE-EXCEPTION-RECORD THRU                    DBANK53P
+039393                   WRITE-EXCEPTION-RECORD-EXIT                    DBANK53P
+039403           GO TO POST-STANDING-ORDER-EXIT                         DBANK53P
+039413      END-READ.                                                   DBANK53P
+039423      IF BA2-REC-ACC-IS-CLOSED                                    DBANK53P
+039433         MOVE SPACES TO WS-CONSOLE-MESSAGE                        DBANK53P
+039443         STRING 'Standing order destination is closed '           DBANK53P
+039453                                          DELIMITED BY SIZE       DBANK53P
+039463                WS-DST-ACCNO             DELIMITED BY SIZE        DBANK53P
+039473           INTO WS-CONSOLE-MESSAGE                                DBANK53P
+039483         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK53P
+039493          MOVE 'Standing order destination is closed' TO          DBANK53P
+039503            WS-FAIL-REASON                                        DBANK53P
+039513          PERFORM WRITE-EXCEPTION-RECORD THRU                     DBANK53P
+039523                  WRITE-EXCEPTION-RECORD-EXIT                     DBANK53P
+039533          GO TO POST-STANDING-ORDER-EXIT                          DBANK53P
+039543      END-IF.                                                     DBANK53P
+039553      MOVE BAC-REC-CCY-CODE TO WS-SRC-CCY-CODE                    DBANK53P
+039563      IF WS-SRC-CCY-CODE IS EQUAL TO SPACES                       DBANK53P
+039573         MOVE 'USD' TO WS-SRC-CCY-CODE                            DBANK53P
+039583      END-IF.                                                     DBANK53P
+039593      MOVE BA2-REC-CCY-CODE TO WS-DST-CCY-CODE                    DBANK53P
+039603      IF WS-DST-CCY-CODE IS EQUAL TO SPACES                       DBANK53P
+039613         MOVE 'USD' TO WS-DST-CCY-CODE                            DBANK53P
+039623      END-IF.                                                     DBANK53P
+039633      IF WS-SRC-CCY-CODE IS NOT EQUAL TO WS-DST-CCY-CODE          DBANK53P
+039643         MOVE SPACES TO WS-CONSOLE-MESSAGE                        DBANK53P
+039653         STRING 'Currency mismatch posting to '                   DBANK53P
+039663                                          DELIMITED BY SIZE       DBANK53P
+039673                WS-DST-ACCNO             DELIMITED BY SIZE        DBANK53P
+039683           INTO WS-CONSOLE-MESSAGE                                DBANK53P
+039693         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK53P
+039703          MOVE 'Currency mismatch on destination account' TO      DBANK53P
+039713            WS-FAIL-REASON                                        DBANK53P
+039723          PERFORM WRITE-EXCEPTION-RECORD THRU                     DBANK53P
+039733                  WRITE-EXCEPTION-RECORD-EXIT                     DBANK53P
+039743          GO TO POST-STANDING-ORDER-EXIT                          DBANK53P
+039753      END-IF.                                                     DBANK53P
+039763                                                                  DBANK53P
+039773      ADD WS-POST-AMOUNT TO BA2-REC-BALANCE.                      DBANK53P
+039783      REWRITE BA2-REC                                             DBANK53P
+039793        INVALID KEY                                               DBANK53P
+039803          MOVE SPACES TO WS-CONSOLE-MESSAGE                       DBANK53P
+039813          STRING 'Unable to credit destination account '          DBANK53P
+039823                                          DELIMITED BY SIZE       DBANK53P
+039833                 WS-DST-ACCNO             DELIMITED BY SIZE       DBANK53P
+039843            INTO WS-CONSOLE-MESSAGE                               DBANK53P
+039853          PERFORM DISPLAY-CONSOLE-MESSAGE                         DBANK53P
+039863           MOVE 'Unable to credit destination account' TO         DBANK53P
+039873             WS-FAIL-REASON                                       DBANK53P
+039883           PERFORM WRITE-EXCEPTION-RECORD THRU                    DBANK53P
+039893                   WRITE-EXCEPTION-RECORD-EXIT                    DBANK53P
+039903           GO TO POST-STANDING-ORDER-EXIT                         DBANK53P
+039913      END-REWRITE.                                                DBANK53P
+039923                                                                  DBANK53P
+039933      PERFORM WRITE-AUDIT-RECORDS THRU                            DBANK53P
+039943              WRITE-AUDIT-RECORDS-EXIT.                           DBANK53P
+039953                                                                  DBANK53P
+039963      IF WS-AUDIT-NOT-OK                                          DBANK53P
+039973         SUBTRACT WS-POST-AMOUNT FROM BA2-REC-BALANCE             DBANK53P
+039983         REWRITE BA2-REC                                          DBANK53P
+039993           INVALID KEY                                            DBANK53P
+040003             MOVE SPACES TO WS-CONSOLE-MESSAGE                    DBANK53P
+040013             STRING 'Unable to back out destination credit '      DBANK53P
+040023                                          DELIMITED BY SIZE       DBANK53P
+040033                    WS-DST-ACCNO             DELIMITED BY SIZE    DBANK53P
+040043               INTO WS-CONSOLE-MESSAGE                            DBANK53P
+040053             PERFORM DISPLAY-CONSOLE-MESSAGE                      DBANK53P
+040063         END-REWRITE                                              DBANK53P
+040073          MOVE 'Audit trail write failed' TO                      DBANK53P
+040083            WS-FAIL-REASON                                        DBANK53P
+040093          PERFORM WRITE-EXCEPTION-RECORD THRU                     DBANK53P
+040103                  WRITE-EXCEPTION-RECORD-EXIT                     DBANK53P
+040113          GO TO POST-STANDING-ORDER-EXIT                          DBANK53P
+040123      END-IF.                                                     DBANK53P
+040133                                                                  DBANK53P
+040143      SET WS-POST-IS-OK TO TRUE.                                  DBANK53P
+040153  POST-STANDING-ORDER-EXIT.                                       DBANK53P
+040163      EXIT.                                                       DBANK53P
+040173                                                                  DBANK53P
+040183****************************************************************  DBANK53P
+040193* Write the paired BNKLEDG audit records for this standing       *DBANK53P
+040203* order payment, following the same record layout and from/     * DBANK53P
+040213* to pairing DBANK06P uses for an interactive transfer.         * DBANK53P
+040223****************************************************************  DBANK53P
+040233  WRITE-AUDIT-RECORDS.                                            DBANK53P
+040243      SET WS-AUDIT-IS-OK TO TRUE.                                 DBANK53P
+040253      COPY CTSTAMPP.                                              DBANK53P
+040263                                                                  DBANK53P
+040273      MOVE SPACES TO WS-POST-DESC.                                DBANK53P
+040283      STRING 'Standing order to ' DELIMITED BY SIZE               DBANK53P
+040293             WS-DST-ACCNO         DELIMITED BY SIZE               DBANK53P
+040303        INTO WS-POST-DESC.                                        DBANK53P
+040313                                                                  DBANK53P
+040323      MOVE '0' TO WS-TIMESTAMP (26:1).                            DBANK53P
+040333      MOVE WS-SRC-PID TO BLG-REC-PID.                             DBANK53P
+040343      MOVE '1' TO BLG-REC-TYPE.                                   DBANK53P
+040353      MOVE '1' TO BLG-REC-SUB-TYPE.                               DBANK53P
+040363      MOVE WS-SRC-ACCNO TO BLG-REC-ACCNO.                         DBANK53P
+040373      MOVE WS-TIMESTAMP TO BLG-REC-TIMESTAMP.                     DBANK53P
+040383      MOVE WS-SRC-ACCNO TO BLG-REC-ALTKEY1-ACCNO.                 DBANK53P
+040393      MOVE WS-TIMESTAMP TO BLG-REC-ALTKEY1-TIMESTAMP.             DBANK53P
+040403      MOVE WS-POST-AMOUNT TO BLG-REC-AMOUNT.                      DBANK53P
+040413      MOVE SPACES TO TXN-DATA.                                    DBANK53P
+040423      MOVE WS-POST-DESC TO TXN-T1-OLD-DESC.                       DBANK53P
+040433      MOVE TXN-DATA-OLD TO BLG-REC-DATA-OLD.                      DBANK53P
+040443      MOVE TXN-DATA-NEW TO BLG-REC-DATA-NEW.                      DBANK53P
+040453      MOVE WS-TIMESTAMP TO WS-TWOS-COMP-INPUT.                    DBANK53P
+040463      MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.                     DBANK53P
+040473      MOVE LENGTH OF WS-TIMESTAMP TO WS-TWOS-COMP-LEN.            DBANK53P
+040483      CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                      DBANK53P
+040493                            WS-TWOS-COMP-INPUT                    DBANK53P
+040503                            WS-TWOS-COMP-OUTPUT.                  DBANK53P
+040513      MOVE WS-TWOS-COMP-OUTPUT TO BLG-REC-TIMESTAMP-FF.           DBANK53P
+040523      WRITE BNKLEDG-REC                                           DBANK53P
+040533        INVALID KEY                                               DBANK53P
+040543          MOVE SPACES TO WS-CONSOLE-MESSAGE                       DBANK53P
+040553          STRING 'Unable to write FROM transaction record '       DBANK53P
+040563                                         DELIMITED BY SIZE        DBANK53P
+040573                 WS-SRC-ACCNO            DELIMITED BY SIZE        DBANK53P
+040583            INTO WS-CONSOLE-MESSAGE                               DBANK53P
+040593          PERFORM DISPLAY-CONSOLE-MESSAGE                         DBANK53P
+040603          SET WS-AUDIT-NOT-OK TO TRUE                             DBANK53P
+040613      END-WRITE.                                                  DBANK53P
+040623                                                                  DBANK53P
+040633      MOVE '1' TO WS-TIMESTAMP (26:1).                            DBANK53P
+040643      MOVE WS-DST-PID TO BLG-REC-PID.                             DBANK53P
+040653      MOVE '1' TO BLG-REC-TYPE.                                   DBANK53P
+040663      MOVE '2' TO BLG-REC-SUB-TYPE.                               DBANK53P
+040673      MOVE WS-DST-ACCNO TO BLG-REC-ACCNO.                         DBANK53P
+040683      MOVE WS-TIMESTAMP TO BLG-REC-TIMESTAMP.                     DBANK53P
+040693      MOVE WS-DST-ACCNO TO BLG-REC-ALTKEY1-ACCNO.                 DBANK53P
+040703      MOVE WS-TIMESTAMP TO BLG-REC-ALTKEY1-TIMESTAMP.             DBANK53P
+040713      MOVE WS-POST-AMOUNT TO BLG-REC-AMOUNT.                      DBANK53P
+040723      MOVE SPACES TO TXN-DATA.                                    DBANK53P
+040733      MOVE WS-POST-DESC TO TXN-T1-OLD-DESC.                       DBANK53P
+040743      MOVE TXN-DATA-OLD TO BLG-REC-DATA-OLD.                      DBANK53P
+040753      MOVE TXN-DATA-NEW TO BLG-REC-DATA-NEW.                      DBANK53P
+040763      MOVE WS-TIMESTAMP TO WS-TWOS-COMP-INPUT.                    DBANK53P
+040773      MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.                     DBANK53P
+040783      MOVE LENGTH OF WS-TIMESTAMP TO WS-TWOS-COMP-LEN.            DBANK53P
+040793      CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                      DBANK53P
+040803                            WS-TWOS-COMP-INPUT                    DBANK53P
+040813                            WS-TWOS-COMP-OUTPUT.                  DBANK53P
+040823      MOVE WS-TWOS-COMP-OUTPUT TO BLG-REC-TIMESTAMP-FF.           DBANK53P
+040833      WRITE BNKLEDG-REC                                           DBANK53P
+040843        INVALID KEY                                               DBANK53P
+040853          MOVE SPACES TO WS-CONSOLE-MESSAGE                       DBANK53P
+040863          STRING 'Unable to write TO transaction record '         DBANK53P
+040873                                         DELIMITED BY SIZE        DBANK53P
+040883                 WS-DST-ACCNO            DELIMITED BY SIZE        DBANK53P
+040893            INTO WS-CONSOLE-MESSAGE                               DBANK53P
+040903          PERFORM DISPLAY-CONSOLE-MESSAGE                         DBANK53P
+040913          SET WS-AUDIT-NOT-OK TO TRUE                             DBANK53P
+040923      END-WRITE.                                                  DBANK53P
+040933  WRITE-AUDIT-RECORDS-EXIT.                                       DBANK53P
+040943      EXIT.                                                       DBANK53P
+040953                                                                  DBANK53P
+040963***************************************************************** DBANK53P
+040973* Write an entry to the standing order posting exception     *    DBANK53P
+040983* queue so DBANK63P can retry it later, rather than simply    *   DBANK53P
+040993* losing the failure once this job's console message scrolls  *   DBANK53P
+041003* off screen.                                                  *  DBANK53P
+041013***************************************************************** DBANK53P
+041023 WRITE-EXCEPTION-RECORD.                                          DBANK53P
+041033      COPY CTSTAMPP.                                              DBANK53P
+041043      MOVE WS-TIMESTAMP TO SOX-REC-TIMESTAMP.                     DBANK53P
+041053      MOVE WS-SRC-ACCNO TO SOX-REC-SRC-ACCNO.                     DBANK53P
+041063      MOVE WS-SRC-PID TO SOX-REC-SRC-PID.                         DBANK53P
+041073      MOVE WS-DST-ACCNO TO SOX-REC-DST-ACCNO.                     DBANK53P
+041083      MOVE WS-DST-PID TO SOX-REC-DST-PID.                         DBANK53P
+041093      MOVE WS-POST-AMOUNT TO SOX-REC-AMOUNT.                      DBANK53P
+041103      MOVE WS-POST-SLOT TO SOX-REC-SLOT.                          DBANK53P
+041113      MOVE WS-FAIL-REASON TO SOX-REC-REASON.                      DBANK53P
+041123      MOVE WS-TODAY-DATE TO SOX-REC-CREATED-DATE.                 DBANK53P
+041133      MOVE 0 TO SOX-REC-RETRY-COUNT.                              DBANK53P
+041143      SET SOX-REC-PENDING TO TRUE.                                DBANK53P
+041153      MOVE SPACES TO SOX-REC-RESOLVED-DATE.                       DBANK53P
+041163      WRITE BNKSORX-REC                                           DBANK53P
+041173        INVALID KEY                                               DBANK53P
+041183          MOVE SPACES TO WS-CONSOLE-MESSAGE                       DBANK53P
+041193          STRING 'Unable to write exception record for '          DBANK53P
+041203                                          DELIMITED BY SIZE       DBANK53P
+041213                 WS-SRC-ACCNO            DELIMITED BY SIZE        DBANK53P
+041223            INTO WS-CONSOLE-MESSAGE                               DBANK53P
+041233          PERFORM DISPLAY-CONSOLE-MESSAGE                         DBANK53P
+041243      END-WRITE.                                                  DBANK53P
+041253 WRITE-EXCEPTION-RECORD-EXIT.                                     DBANK53P
+041263     EXIT.                                                        DBANK53P
+041273                                                                  DBANK53P
+041283                                                                  DBANK53P
+041293****************************************************************  DBANK53P
+041303* Check file open OK                                            * DBANK53P
+041313****************************************************************  DBANK53P
+041323  CHECK-OPEN.                                                     DBANK53P
+041333      IF WS-IO-STATUS IS EQUAL TO '00'                            DBANK53P
+041343         MOVE SPACES TO WS-CONSOLE-MESSAGE                        DBANK53P
+041353         STRING WS-FILE       DELIMITED BY ' '                    DBANK53P
+041363                ' opened ok' DELIMITED BY SIZE                    DBANK53P
+041373           INTO WS-CONSOLE-MESSAGE                                DBANK53P
+041383         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK53P
+041393      ELSE                                                        DBANK53P
+041403         MOVE SPACES TO WS-CONSOLE-MESSAGE                        DBANK53P
+041413         STRING WS-FILE          DELIMITED BY ' '                 DBANK53P
+041423                ' did not open' DELIMITED BY SIZE                 DBANK53P
+041433           INTO WS-CONSOLE-MESSAGE                                DBANK53P
+041443         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK53P
+041453         PERFORM DISPLAY-IO-STATUS                                DBANK53P
+041463         ADD 1 TO WS-OPEN-ERROR                                   DBANK53P
+041473      END-IF.                                                     DBANK53P
+041483  CHECK-OPEN-EXIT.                                                DBANK53P
+041493      EXIT.                                                       DBANK53P
+041503                                                                  DBANK53P
+041513****************************************************************  DBANK53P
+041523* Display the file status bytes. This routine will display as   * DBANK53P
+041533* two digits if the full two byte file status is numeric. If    * DBANK53P
+041543* second byte is non-numeric then it will be treated as a       * DBANK53P
+041553* binary number.                                                * DBANK53P
+041563****************************************************************  DBANK53P
+041573  DISPLAY-IO-STATUS.                                              DBANK53P
+041583      IF WS-IO-STATUS NUMERIC                                     DBANK53P
+041593         MOVE SPACE TO WS-CONSOLE-MESSAGE                         DBANK53P
+041603         STRING 'File status -' DELIMITED BY SIZE                 DBANK53P
+041613                WS-IO-STATUS   DELIMITED BY SIZE                  DBANK53P
+041623           INTO WS-CONSOLE-MESSAGE                                DBANK53P
+041633         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK53P
+041643      ELSE                                                        DBANK53P
+041653         SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY    DBANK53P
+041663         MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                   DBANK53P
+041673         MOVE SPACE TO WS-CONSOLE-MESSAGE                         DBANK53P
+041683         STRING 'File status -' DELIMITED BY SIZE                 DBANK53P
+041693                WS-IO-STAT1    DELIMITED BY SIZE                  DBANK53P
+041703                '/'            DELIMITED BY SIZE                  DBANK53P
+041713                WS-TWO-BYTES   DELIMITED BY SIZE                  DBANK53P
+041723           INTO WS-CONSOLE-MESSAGE                                DBANK53P
+041733         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK53P
+041743      END-IF.                                                     DBANK53P
+041753                                                                  DBANK53P
+041763****************************************************************  DBANK53P
+041773* Display CONSOLE messages...                                   * DBANK53P
+041783****************************************************************  DBANK53P
+041793  DISPLAY-CONSOLE-MESSAGE.                                        DBANK53P
+041803      DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.             DBANK53P
+041813      MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                      DBANK53P
+041823                                                                  DBANK53P
+041833  COPY CTIMERP.                                                   DBANK53P
+041843                                                                  DBANK53P
+041853* $ Version 5.94a sequenced on Wednesday 19 Sep 2007 at 2:00pm    DBANK53P
