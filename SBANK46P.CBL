@@ -0,0 +1,314 @@
+000100****************************************************************  SBANK46P
+000200*                                                              *  SBANK46P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * SBANK46P
+000400*   This demonstration program is provided for use by users     * SBANK46P
+000500*   of Micro Focus products and may be used, modified and       * SBANK46P
+000600*   distributed as part of your application provided that       * SBANK46P
+000700*   you properly acknowledge the copyright of Micro Focus       * SBANK46P
+000800*   in this material.                                           * SBANK46P
+000900*                                                              *  SBANK46P
+001000****************************************************************  SBANK46P
+001100                                                                  SBANK46P
+001200****************************************************************  SBANK46P
+001300* Program:     SBANK46P.CBL (CICS Version)                    *   SBANK46P
+001400* Layer:       Screen handling                                  * SBANK46P
+001500* Function:    Close an account for the signed-on customer      * SBANK46P
+001600****************************************************************  SBANK46P
+001700                                                                  SBANK46P
+001800 IDENTIFICATION DIVISION.                                         SBANK46P
+001900 PROGRAM-ID.                                                      SBANK46P
+002000     SBANK46P.                                                    SBANK46P
+002100 DATE-WRITTEN.                                                    SBANK46P
+002200     September 2007.                                              SBANK46P
+002300 DATE-COMPILED.                                                   SBANK46P
+002400     Today.                                                       SBANK46P
+002500                                                                  SBANK46P
+002600 ENVIRONMENT DIVISION.                                            SBANK46P
+002700                                                                  SBANK46P
+002800 DATA DIVISION.                                                   SBANK46P
+002900 WORKING-STORAGE SECTION.                                         SBANK46P
+003000 01  WS-MISC-STORAGE.                                             SBANK46P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             SBANK46P
+003200       VALUE 'SBANK46P'.                                          SBANK46P
+003300   05  WS-TRAN-ID                            PIC X(4).            SBANK46P
+003400   05  WS-BUSINESS-LOGIC-PGM                 PIC X(8)             SBANK46P
+003500       VALUE SPACES.                                              SBANK46P
+003600   05  WS-DYNAMIC-PGM                        PIC X(8)             SBANK46P
+003700       VALUE 'UNKNOWN'.                                           SBANK46P
+003800   05  WS-SAVED-EIBCALEN                     PIC S9(4) COMP.      SBANK46P
+003900   05  WS-WORK1                              PIC X(1).            SBANK46P
+004000   05  WS-SUB1                               PIC S9(4) COMP.      SBANK46P
+004100                                                                  SBANK46P
+004200 01  MAPAREA                                 PIC X(2048).         SBANK46P
+004300 COPY MBANK46.                                                    SBANK46P
+004400                                                                  SBANK46P
+004500 01  WS-TIME-DATE-WORK-AREA.                                      SBANK46P
+004600 COPY CDATED.                                                     SBANK46P
+004700                                                                  SBANK46P
+004800 01  WS-BANK-DATA-AREAS.                                          SBANK46P
+004900   05  WS-BANK-DATA.                                              SBANK46P
+005000 COPY CBANKDAT.                                                   SBANK46P
+005100   05  WS-BANK-EXT-DATA.                                          SBANK46P
+005200 COPY CBANKEXT.                                                   SBANK46P
+005300                                                                  SBANK46P
+005400 COPY CSCRNHDD.                                                   SBANK46P
+005500                                                                  SBANK46P
+005600 COPY DFHAID.                                                     SBANK46P
+005700                                                                  SBANK46P
+005800 COPY DFHBMSCA.                                                   SBANK46P
+005900                                                                  SBANK46P
+006000 COPY CABENDD.                                                    SBANK46P
+006100                                                                  SBANK46P
+006200 LINKAGE SECTION.                                                 SBANK46P
+006300 01  DFHCOMMAREA.                                                 SBANK46P
+006400   05  FILLER                                PIC X(7168).         SBANK46P
+006500                                                                  SBANK46P
+006600 PROCEDURE DIVISION.                                              SBANK46P
+006700****************************************************************  SBANK46P
+006800* Write entry to log to show we have been invoked               * SBANK46P
+006900****************************************************************  SBANK46P
+007000     COPY CTRACE.                                                 SBANK46P
+007100                                                                  SBANK46P
+007200****************************************************************  SBANK46P
+007300* Store our transaction-id                                      * SBANK46P
+007400****************************************************************  SBANK46P
+007500     MOVE EIBTRNID TO WS-TRAN-ID.                                 SBANK46P
+007600                                                                  SBANK46P
+007700****************************************************************  SBANK46P
+007800* Store passed data or abend if there wasn't any                * SBANK46P
+007900****************************************************************  SBANK46P
+008000     IF EIBCALEN IS EQUAL TO 0                                    SBANK46P
+008100        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       SBANK46P
+008200        MOVE '0001' TO ABEND-CODE                                 SBANK46P
+008300        MOVE SPACES TO ABEND-REASON                               SBANK46P
+008400        COPY CABENDPO.                                            SBANK46P
+008500     ELSE                                                         SBANK46P
+008600        MOVE EIBCALEN TO WS-SAVED-EIBCALEN                        SBANK46P
+008700        MOVE LOW-VALUES TO WS-BANK-DATA                           SBANK46P
+008800        MOVE DFHCOMMAREA (1:EIBCALEN) TO WS-BANK-DATA (1:EIBCALEN)SBANK46P
+008900     END-IF.                                                      SBANK46P
+009000                                                                  SBANK46P
+009100****************************************************************  SBANK46P
+009200* This is the main process                                      * SBANK46P
+009300****************************************************************  SBANK46P
+009400                                                                  SBANK46P
+009500****************************************************************  SBANK46P
+009600* Determine what we have to do (read from or send to screen)    * SBANK46P
+009700****************************************************************  SBANK46P
+009800     MOVE LOW-VALUE TO MAPAREA.                                   SBANK46P
+009900     EVALUATE TRUE                                                SBANK46P
+010000       WHEN BANK-MAP-FUNCTION-GET                                 SBANK46P
+010100         PERFORM SCREEN46-READ THRU                               SBANK46P
+010200                 SCREEN46-READ-EXIT                               SBANK46P
+010300       WHEN BANK-MAP-FUNCTION-PUT                                 SBANK46P
+010400         PERFORM SCREEN46-BUILD-AND-SEND THRU                     SBANK46P
+010500                 SCREEN46-BUILD-AND-SEND-EXIT                     SBANK46P
+010600       WHEN OTHER                                                 SBANK46P
+010700         MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                      SBANK46P
+010800         MOVE '0002' TO ABEND-CODE                                SBANK46P
+010900         MOVE SPACES TO ABEND-REASON                              SBANK46P
+011000         COPY CABENDPO.                                           SBANK46P
+011100     END-EVALUATE.                                                SBANK46P
+011200                                                                  SBANK46P
+011300* Call the appropriate routine to handle the business logic       SBANK46P
+011400     IF BANK-MAP-FUNCTION-GET                                     SBANK46P
+011500        EXEC CICS LINK PROGRAM(WS-BUSINESS-LOGIC-PGM)             SBANK46P
+011600                       COMMAREA(WS-BANK-DATA)                     SBANK46P
+011700                       LENGTH(LENGTH OF WS-BANK-DATA)             SBANK46P
+011800        END-EXEC                                                  SBANK46P
+011900     END-IF.                                                      SBANK46P
+012000                                                                  SBANK46P
+012100****************************************************************  SBANK46P
+012200* Now we have to have finished and can return to our invoker.   * SBANK46P
+012300****************************************************************  SBANK46P
+012400* Now return to CICS                                              SBANK46P
+012500     MOVE WS-BANK-DATA (1:WS-SAVED-EIBCALEN) TO                   SBANK46P
+012600          DFHCOMMAREA (1:WS-SAVED-EIBCALEN).                      SBANK46P
+012700     EXEC CICS                                                    SBANK46P
+012800          RETURN                                                  SBANK46P
+012900     END-EXEC.                                                    SBANK46P
+013000     GOBACK.                                                      SBANK46P
+013100                                                                  SBANK46P
+013200****************************************************************  SBANK46P
+013300* Screen processing for MBANK46                                 * SBANK46P
+013400*---------------------------------------------------------------* SBANK46P
+013500* Retrieve data from screen and format it                       * SBANK46P
+013600****************************************************************  SBANK46P
+013700 SCREEN46-READ.                                                   SBANK46P
+013800     MOVE 'BBANK46P' TO WS-BUSINESS-LOGIC-PGM.                    SBANK46P
+013900     IF BANK-AID-CLEAR                                            SBANK46P
+014000        SET BANK-AID-PFK03 TO TRUE                                SBANK46P
+014100        GO TO SCREEN46-READ-EXIT                                  SBANK46P
+014200     END-IF.                                                      SBANK46P
+014300     IF BANK-ENV-CICS                                             SBANK46P
+014400        GO TO SCREEN46-READ-CICS                                  SBANK46P
+014500     ELSE                                                         SBANK46P
+014600        GO TO SCREEN46-READ-INET                                  SBANK46P
+014700     END-IF.                                                      SBANK46P
+014800                                                                  SBANK46P
+014900 SCREEN46-READ-CICS.                                              SBANK46P
+015000     IF BANK-HELP-INACTIVE                                        SBANK46P
+015100        EXEC CICS RECEIVE MAP('BANK46A')                          SBANK46P
+015200                          MAPSET('MBANK46')                       SBANK46P
+015300        END-EXEC                                                  SBANK46P
+015400     ELSE                                                         SBANK46P
+015500        EXEC CICS RECEIVE MAP('HELP46A')                          SBANK46P
+015600                          MAPSET('MBANK46')                       SBANK46P
+015700        END-EXEC                                                  SBANK46P
+015800        GO TO SCREEN46-READ-EXIT                                  SBANK46P
+015900     END-IF.                                                      SBANK46P
+016000                                                                  SBANK46P
+016100     IF CLOSEACCL IN BANK46AI IS EQUAL TO 0                       SBANK46P
+016200           MOVE LOW-VALUES TO BANK-SCR46-CLOSE-ACC                SBANK46P
+016300     ELSE                                                         SBANK46P
+016400        MOVE CLOSEACCI IN BANK46AI TO BANK-SCR46-CLOSE-ACC        SBANK46P
+016500        IF BANK-SCR46-CLOSE-ACC IS EQUAL TO SPACES                SBANK46P
+016600           MOVE LOW-VALUES TO BANK-SCR46-CLOSE-ACC                SBANK46P
+016700     END-IF.                                                      SBANK46P
+016800                                                                  SBANK46P
+016900     IF SWEEPACCL IN BANK46AI IS EQUAL TO 0                       SBANK46P
+017000           MOVE LOW-VALUES TO BANK-SCR46-SWEEP-ACC                SBANK46P
+017100     ELSE                                                         SBANK46P
+017200        MOVE SWEEPACCI IN BANK46AI TO BANK-SCR46-SWEEP-ACC        SBANK46P
+017300        IF BANK-SCR46-SWEEP-ACC IS EQUAL TO SPACES                SBANK46P
+017400           MOVE LOW-VALUES TO BANK-SCR46-SWEEP-ACC                SBANK46P
+017500     END-IF.                                                      SBANK46P
+017600                                                                  SBANK46P
+017700     GO TO SCREEN46-READ-EXIT.                                    SBANK46P
+017800                                                                  SBANK46P
+017900 SCREEN46-READ-INET.                                              SBANK46P
+018000     MOVE EXT-IP46-CLOSE-ACC TO BANK-SCR46-CLOSE-ACC.             SBANK46P
+018100     MOVE EXT-IP46-SWEEP-ACC TO BANK-SCR46-SWEEP-ACC.             SBANK46P
+018200     GO TO SCREEN46-READ-EXIT.                                    SBANK46P
+018300                                                                  SBANK46P
+018400 SCREEN46-READ-EXIT.                                              SBANK46P
+018500     EXIT.                                                        SBANK46P
+018600                                                                  SBANK46P
+018700****************************************************************  SBANK46P
+018800* Screen processing for SCREEN46 (BANK46/HELP46)                * SBANK46P
+018900*---------------------------------------------------------------* SBANK46P
+019000* Build the output screen and send it                           * SBANK46P
+019100****************************************************************  SBANK46P
+019200 SCREEN46-BUILD-AND-SEND.                                         SBANK46P
+019300* Clear map area, get date & time and move to the map             SBANK46P
+019400     MOVE LOW-VALUES TO BANK46AO.                                 SBANK46P
+019500     MOVE EIBTIME TO DD-TIME-INPUT-N.                             SBANK46P
+019600     MOVE EIBDATE TO DDI-DATA-YYDDD-YYDDD-N.                      SBANK46P
+019700     SET DDI-YYDDD TO TRUE.                                       SBANK46P
+019800     SET DDO-DD-MMM-YYYY TO TRUE.                                 SBANK46P
+019900     PERFORM CALL-DATECONV THRU                                   SBANK46P
+020000             CALL-DATECONV-EXIT.                                  SBANK46P
+020100* Ensure the last map fields are correct                          SBANK46P
+020200     IF BANK-HELP-ACTIVE                                          SBANK46P
+020300        MOVE 'MBANK46' TO BANK-LAST-MAPSET                        SBANK46P
+020400        MOVE 'HELP46A' TO BANK-LAST-MAP                           SBANK46P
+020500     ELSE                                                         SBANK46P
+020600        MOVE 'MBANK46' TO BANK-LAST-MAPSET                        SBANK46P
+020700        MOVE 'BANK46A' TO BANK-LAST-MAP                           SBANK46P
+020800     END-IF.                                                      SBANK46P
+020900     IF BANK-ENV-CICS                                             SBANK46P
+021000        GO TO SCREEN46-BUILD-AND-SEND-CICS                        SBANK46P
+021100     ELSE                                                         SBANK46P
+021200        GO TO SCREEN46-BUILD-AND-SEND-INET                        SBANK46P
+021300     END-IF.                                                      SBANK46P
+021400                                                                  SBANK46P
+021500 SCREEN46-BUILD-AND-SEND-CICS.                                    SBANK46P
+021600     IF BANK-LAST-MAP IS EQUAL TO 'BANK46A'                       SBANK46P
+021700        GO TO BANK46-BUILD-AND-SEND-CICS                          SBANK46P
+021800     END-IF.                                                      SBANK46P
+021900     IF BANK-LAST-MAP IS EQUAL TO 'HELP46A'                       SBANK46P
+022000        GO TO HELP46-BUILD-AND-SEND-CICS                          SBANK46P
+022100     END-IF.                                                      SBANK46P
+022200     MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                          SBANK46P
+022300     MOVE '0003' TO ABEND-CODE                                    SBANK46P
+022400     MOVE SPACES TO ABEND-REASON                                  SBANK46P
+022500     COPY CABENDPO.                                               SBANK46P
+022600     GOBACK.                                                      SBANK46P
+022700                                                                  SBANK46P
+022800 BANK46-BUILD-AND-SEND-CICS.                                      SBANK46P
+022900     COPY CSCRNHP1 REPLACING ==<<SCRN>>== BY ==BANK46AO==.        SBANK46P
+023000     MOVE WS-TRAN-ID TO TRANO IN BANK46AO.                        SBANK46P
+023100     MOVE DD-TIME-OUTPUT TO TIMEO IN BANK46AO.                    SBANK46P
+023200     MOVE DDO-DATA TO DATEO IN BANK46AO.                          SBANK46P
+023300* Move in any error message                                       SBANK46P
+023400     MOVE BANK-ERROR-MSG TO ERRMSGO IN BANK46AO.                  SBANK46P
+023500* Move in screen specific fields                                  SBANK46P
+023600     MOVE BANK-SCR46-CLOSE-ACC TO CLOSEACCO IN BANK46AO.          SBANK46P
+023700     MOVE BANK-SCR46-SWEEP-ACC TO SWEEPACCO IN BANK46AO.          SBANK46P
+023800     MOVE BANK-SCR46-SWEPT-AMT TO SWEPTAMTO IN BANK46AO.          SBANK46P
+023900     MOVE BANK-SCR46-MSG TO MSGO IN BANK46AO.                     SBANK46P
+024000* Turn colour off if required                                     SBANK46P
+024100     IF COLOUR-OFF                                                SBANK46P
+024200        MOVE DFHGREEN TO TXT01C IN BANK46AO                       SBANK46P
+024300        MOVE DFHGREEN TO SCRNC IN BANK46AO                        SBANK46P
+024400        MOVE DFHGREEN TO HEAD1C IN BANK46AO                       SBANK46P
+024500        MOVE DFHGREEN TO DATEC IN BANK46AO                        SBANK46P
+024600        MOVE DFHGREEN TO TXT02C IN BANK46AO                       SBANK46P
+024700        MOVE DFHGREEN TO TRANC IN BANK46AO                        SBANK46P
+024800        MOVE DFHGREEN TO HEAD2C IN BANK46AO                       SBANK46P
+024900        MOVE DFHGREEN TO TIMEC IN BANK46AO                        SBANK46P
+025000        MOVE DFHGREEN TO TXT03C IN BANK46AO                       SBANK46P
+025100        MOVE DFHGREEN TO TXT04C IN BANK46AO                       SBANK46P
+025200        MOVE DFHGREEN TO CLOSEACCC IN BANK46AO                    SBANK46P
+025300        MOVE DFHGREEN TO TXT05C IN BANK46AO                       SBANK46P
+025400        MOVE DFHGREEN TO SWEEPACCC IN BANK46AO                    SBANK46P
+025500        MOVE DFHGREEN TO TXT06C IN BANK46AO                       SBANK46P
+025600        MOVE DFHGREEN TO SWEPTAMTC IN BANK46AO                    SBANK46P
+025700        MOVE DFHGREEN TO MSGC IN BANK46AO                         SBANK46P
+025800        MOVE DFHGREEN TO ERRMSGC IN BANK46AO                      SBANK46P
+025900        MOVE DFHGREEN TO TXT08C IN BANK46AO                       SBANK46P
+026000     END-IF.                                                      SBANK46P
+026100     EXEC CICS SEND MAP('BANK46A')                                SBANK46P
+026200                    MAPSET('MBANK46')                             SBANK46P
+026300                    ERASE                                         SBANK46P
+026400                    FREEKB                                        SBANK46P
+026500     END-EXEC.                                                    SBANK46P
+026600                                                                  SBANK46P
+026700     GO TO SCREEN46-BUILD-AND-SEND-EXIT.                          SBANK46P
+026800                                                                  SBANK46P
+026900 HELP46-BUILD-AND-SEND-CICS.                                      SBANK46P
+027000     COPY CSCRNHP2 REPLACING ==:OPTN:== BY ==BANK==               SBANK46P
+027100                             ==<<SCRN>>== BY ==HELP46AO==.        SBANK46P
+027200                                                                  SBANK46P
+027300     EXEC CICS SEND MAP('HELP46A')                                SBANK46P
+027400                    MAPSET('MBANK46')                             SBANK46P
+027500                    ERASE                                         SBANK46P
+027600                    FREEKB                                        SBANK46P
+027700     END-EXEC.                                                    SBANK46P
+027800     GO TO SCREEN46-BUILD-AND-SEND-EXIT.                          SBANK46P
+027900                                                                  SBANK46P
+028000 SCREEN46-BUILD-AND-SEND-INET.                                    SBANK46P
+028100     MOVE SPACES TO EXT-OP-DATA.                                  SBANK46P
+028200     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SBANK46P
+028300     MOVE DDO-DATA TO EXT-OP-DATE.                                SBANK46P
+028400     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SBANK46P
+028500     CALL 'SCUSTOMP' USING SCREEN-TITLES                          SBANK46P
+028510                            BANK-BRANCH-TITLE.                    SBANK46P
+028600     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SBANK46P
+028700     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SBANK46P
+028800* Move in screen name                                             SBANK46P
+028900     MOVE 'BANK46' TO EXT-OP-SCREEN.                              SBANK46P
+029000* Move in any error message                                       SBANK46P
+029100     MOVE BANK-ERROR-MSG TO EXT-OP-ERR-MSG.                       SBANK46P
+029200     MOVE BANK-USERID TO EXT-OP-USERID.                           SBANK46P
+029300     MOVE BANK-USERID-NAME TO EXT-OP-NAME.                        SBANK46P
+029400* Move in screen specific fields                                  SBANK46P
+029500     MOVE BANK-SCR46-CLOSE-ACC TO EXT-OP46-CLOSE-ACC.             SBANK46P
+029600     MOVE BANK-SCR46-SWEEP-ACC TO EXT-OP46-SWEEP-ACC.             SBANK46P
+029700     MOVE BANK-SCR46-SWEPT-AMT TO EXT-OP46-SWEPT-AMT.             SBANK46P
+029800     MOVE BANK-SCR46-MSG TO EXT-OP46-MSG.                         SBANK46P
+029900                                                                  SBANK46P
+030000 SCREEN46-BUILD-AND-SEND-EXIT.                                    SBANK46P
+030100     EXIT.                                                        SBANK46P
+030200                                                                  SBANK46P
+030300****************************************************************  SBANK46P
+030400* Call common routine to perform date conversions               * SBANK46P
+030500****************************************************************  SBANK46P
+030600 CALL-DATECONV.                                                   SBANK46P
+030700     MOVE BANK-ENV TO DD-ENV.                                     SBANK46P
+030800     MOVE 'UDATECNV' TO WS-DYNAMIC-PGM.                           SBANK46P
+030900     CALL WS-DYNAMIC-PGM USING WS-TIME-DATE-WORK-AREA.            SBANK46P
+031000 CALL-DATECONV-EXIT.                                              SBANK46P
+031100     EXIT.                                                        SBANK46P
+031200                                                                  SBANK46P
+031300* $ Version 5.94a sequenced on Thursday 20 Sep 2007 at 9:00am     SBANK46P
