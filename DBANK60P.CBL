@@ -0,0 +1,332 @@
+000100******************************************************************DBANK60P
+000200*                                                                 DBANK60P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK60P
+000400*   This demonstration program is provided for use by users     * DBANK60P
+000500*   of Micro Focus products and may be used, modified and       * DBANK60P
+000600*   distributed as part of your application provided that       * DBANK60P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK60P
+000800*   in this material.                                           * DBANK60P
+000900*                                                                 DBANK60P
+001000******************************************************************DBANK60P
+001100                                                                  DBANK60P
+001200******************************************************************DBANK60P
+001300* Program:     DBANK60P.CBL                                     * DBANK60P
+001400* Function:    Batch job to extract a general ledger feed of    * DBANK60P
+001500*              every account's balance and owner, VSAM version  * DBANK60P
+001600******************************************************************DBANK60P
+001700                                                                  DBANK60P
+001800 IDENTIFICATION DIVISION.                                         DBANK60P
+001900 PROGRAM-ID.                                                      DBANK60P
+002000     DBANK60P.                                                    DBANK60P
+002100 DATE-WRITTEN.                                                    DBANK60P
+002200     September 2007.                                              DBANK60P
+002300 DATE-COMPILED.                                                   DBANK60P
+002400     Today.                                                       DBANK60P
+002500                                                                  DBANK60P
+002600 ENVIRONMENT DIVISION.                                            DBANK60P
+002700                                                                  DBANK60P
+002800 INPUT-OUTPUT   SECTION.                                          DBANK60P
+002900   FILE-CONTROL.                                                  DBANK60P
+003000     SELECT BNKACC-FILE                                           DBANK60P
+003100            ASSIGN       TO BNKACC                                DBANK60P
+003200            ORGANIZATION IS INDEXED                               DBANK60P
+003300            ACCESS MODE  IS SEQUENTIAL                            DBANK60P
+003400            RECORD KEY   IS BAC-REC-ACCNO                         DBANK60P
+003500            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES          DBANK60P
+003600            FILE STATUS  IS WS-BNKACC-STATUS.                     DBANK60P
+003700                                                                  DBANK60P
+003800     SELECT BNKCUST-FILE                                          DBANK60P
+003900            ASSIGN       TO BNKCUST                               DBANK60P
+004000            ORGANIZATION IS INDEXED                               DBANK60P
+004100            ACCESS MODE  IS RANDOM                                DBANK60P
+004200            RECORD KEY   IS BCS-REC-PID                           DBANK60P
+004300            FILE STATUS  IS WS-BNKCUST-STATUS.                    DBANK60P
+004400                                                                  DBANK60P
+004500     SELECT BNKATYP-FILE                                          DBANK60P
+004600            ASSIGN       TO BNKATYP                               DBANK60P
+004700            ORGANIZATION IS INDEXED                               DBANK60P
+004800            ACCESS MODE  IS RANDOM                                DBANK60P
+004900            RECORD KEY   IS BAT-REC-TYPE                          DBANK60P
+005000            FILE STATUS  IS WS-BNKATYP-STATUS.                    DBANK60P
+005100                                                                  DBANK60P
+005200     SELECT GLEXTRCT-FILE                                         DBANK60P
+005300            ASSIGN       TO GLEXTRCT                              DBANK60P
+005400            ORGANIZATION IS SEQUENTIAL                            DBANK60P
+005500            FILE STATUS  IS WS-GLEXTRCT-STATUS.                   DBANK60P
+005600                                                                  DBANK60P
+005700 DATA DIVISION.                                                   DBANK60P
+005800                                                                  DBANK60P
+005900 FILE SECTION.                                                    DBANK60P
+006000 FD  BNKACC-FILE.                                                 DBANK60P
+006100 01  BNKACC-REC.                                                  DBANK60P
+006200 COPY CBANKVAC.                                                   DBANK60P
+006300                                                                  DBANK60P
+006400 FD  BNKCUST-FILE.                                                DBANK60P
+006500 01  BNKCUST-REC.                                                 DBANK60P
+006600 COPY CBANKVCS.                                                   DBANK60P
+006700                                                                  DBANK60P
+006800 FD  BNKATYP-FILE.                                                DBANK60P
+006900 01  BNKATYP-REC.                                                 DBANK60P
+007000 COPY CBANKVAT.                                                   DBANK60P
+007100                                                                  DBANK60P
+007200 FD  GLEXTRCT-FILE.                                               DBANK60P
+007300 01  GLEXTRCT-REC                             PIC X(100).         DBANK60P
+007400                                                                  DBANK60P
+007500 WORKING-STORAGE SECTION.                                         DBANK60P
+007600 COPY CTIMERD.                                                    DBANK60P
+007700                                                                  DBANK60P
+007800 01  WS-MISC-STORAGE.                                             DBANK60P
+007900   05  WS-PROGRAM-ID                         PIC X(8)             DBANK60P
+008000       VALUE 'DBANK60P'.                                          DBANK60P
+008100                                                                  DBANK60P
+008200   05  WS-BNKACC-STATUS.                                          DBANK60P
+008300     10  WS-BNKACC-STAT1                     PIC X(1).            DBANK60P
+008400     10  WS-BNKACC-STAT2                     PIC X(1).            DBANK60P
+008500                                                                  DBANK60P
+008600   05  WS-BNKCUST-STATUS.                                         DBANK60P
+008700     10  WS-BNKCUST-STAT1                    PIC X(1).            DBANK60P
+008800     10  WS-BNKCUST-STAT2                    PIC X(1).            DBANK60P
+008900                                                                  DBANK60P
+009000   05  WS-BNKATYP-STATUS.                                         DBANK60P
+009100     10  WS-BNKATYP-STAT1                    PIC X(1).            DBANK60P
+009200     10  WS-BNKATYP-STAT2                    PIC X(1).            DBANK60P
+009300                                                                  DBANK60P
+009400   05  WS-GLEXTRCT-STATUS.                                        DBANK60P
+009500     10  WS-GLEXTRCT-STAT1                   PIC X(1).            DBANK60P
+009600     10  WS-GLEXTRCT-STAT2                   PIC X(1).            DBANK60P
+009700                                                                  DBANK60P
+009800   05  WS-IO-STATUS.                                              DBANK60P
+009900     10  WS-IO-STAT1                         PIC X(1).            DBANK60P
+010000     10  WS-IO-STAT2                         PIC X(1).            DBANK60P
+010100                                                                  DBANK60P
+010200   05  WS-TWO-BYTES.                                              DBANK60P
+010300     10  WS-TWO-BYTES-LEFT                   PIC X(1).            DBANK60P
+010400     10  WS-TWO-BYTES-RIGHT                  PIC X(1).            DBANK60P
+010500   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 DBANK60P
+010600                                              PIC 9(1) COMP.      DBANK60P
+010700                                                                  DBANK60P
+010800   05  WS-OPEN-ERROR                         PIC 9(3).            DBANK60P
+010900     88  OPEN-OK                              VALUE 0.            DBANK60P
+011000                                                                  DBANK60P
+011100   05  WS-FILE                               PIC X(16).           DBANK60P
+011200                                                                  DBANK60P
+011300   05  WS-ACCOUNTS-READ                      PIC 9(5)             DBANK60P
+011400       VALUE ZERO.                                                DBANK60P
+011500   05  WS-ACCOUNTS-EXTRACTED                 PIC 9(5)             DBANK60P
+011600       VALUE ZERO.                                                DBANK60P
+011700                                                                  DBANK60P
+011800   05  WS-RPT-BALANCE                        PIC X(15).           DBANK60P
+011900   05  WS-RPT-BALANCE-N REDEFINES                                 DBANK60P
+012000       WS-RPT-BALANCE               PIC ZZZ,ZZZ,ZZ9.99-.          DBANK60P
+012100                                                                  DBANK60P
+012200 01  WS-CONSOLE-MESSAGE                       PIC X(60).          DBANK60P
+012300                                                                  DBANK60P
+012400 PROCEDURE DIVISION.                                              DBANK60P
+012500     MOVE 'Started' TO WS-CONSOLE-MESSAGE.                        DBANK60P
+012600     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK60P
+012700     PERFORM RUN-TIME.                                            DBANK60P
+012800     PERFORM OPEN-FILES.                                          DBANK60P
+012900                                                                  DBANK60P
+013000     IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                        DBANK60P
+013100        MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE                  DBANK60P
+013200        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK60P
+013300        GO TO QUICK-EXIT                                          DBANK60P
+013400     END-IF.                                                      DBANK60P
+013500                                                                  DBANK60P
+013600     PERFORM BNKACC-PROCESS THRU                                  DBANK60P
+013700             BNKACC-ENDED.                                        DBANK60P
+013800                                                                  DBANK60P
+013900     CLOSE BNKACC-FILE.                                           DBANK60P
+014000     CLOSE BNKCUST-FILE.                                          DBANK60P
+014100     CLOSE BNKATYP-FILE.                                          DBANK60P
+014200     CLOSE GLEXTRCT-FILE.                                         DBANK60P
+014300                                                                  DBANK60P
+014400     PERFORM RUN-TIME.                                            DBANK60P
+014500                                                                  DBANK60P
+014600     MOVE 0 TO RETURN-CODE.                                       DBANK60P
+014700 QUICK-EXIT.                                                      DBANK60P
+014800     GOBACK.                                                      DBANK60P
+014900                                                                  DBANK60P
+015000******************************************************************DBANK60P
+015100* Read every account in account-number order and write one      * DBANK60P
+015200* extract record per account, joining the customer and account  * DBANK60P
+015300* type files the same way DBANK51P does for the on-line screens * DBANK60P
+015400******************************************************************DBANK60P
+015500 BNKACC-PROCESS.                                                  DBANK60P
+015600     MOVE 0 TO WS-ACCOUNTS-READ.                                  DBANK60P
+015700 BNKACC-LOOP.                                                     DBANK60P
+015800     READ BNKACC-FILE                                             DBANK60P
+015900       AT END                                                     DBANK60P
+016000         GO TO BNKACC-ENDED                                       DBANK60P
+016100     END-READ.                                                    DBANK60P
+016200     ADD 1 TO WS-ACCOUNTS-READ.                                   DBANK60P
+016300     PERFORM GET-CUSTOMER THRU                                    DBANK60P
+016400             GET-CUSTOMER-EXIT.                                   DBANK60P
+016500     PERFORM GET-ACCOUNT-TYPE THRU                                DBANK60P
+016600             GET-ACCOUNT-TYPE-EXIT.                               DBANK60P
+016700     PERFORM WRITE-EXTRACT-LINE THRU                              DBANK60P
+016800             WRITE-EXTRACT-LINE-EXIT.                             DBANK60P
+016900     GO TO BNKACC-LOOP.                                           DBANK60P
+017000 BNKACC-ENDED.                                                    DBANK60P
+017100     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK60P
+017200     STRING WS-ACCOUNTS-READ              DELIMITED BY SIZE       DBANK60P
+017300            ' accounts read from BNKACC'  DELIMITED BY SIZE       DBANK60P
+017400       INTO WS-CONSOLE-MESSAGE.                                   DBANK60P
+017500     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK60P
+017600     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK60P
+017700     STRING WS-ACCOUNTS-EXTRACTED          DELIMITED BY SIZE      DBANK60P
+017800            ' accounts written to GLEXTRCT' DELIMITED BY SIZE     DBANK60P
+017900       INTO WS-CONSOLE-MESSAGE.                                   DBANK60P
+018000     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK60P
+018100 BNKACC-ENDED-EXIT.                                               DBANK60P
+018200     EXIT.                                                        DBANK60P
+018300                                                                  DBANK60P
+018400******************************************************************DBANK60P
+018500* Look up the account owner so the feed can carry a name        * DBANK60P
+018600******************************************************************DBANK60P
+018700 GET-CUSTOMER.                                                    DBANK60P
+018800     MOVE BAC-REC-PID TO BCS-REC-PID.                             DBANK60P
+018900     READ BNKCUST-FILE                                            DBANK60P
+019000       INVALID KEY                                                DBANK60P
+019100         MOVE SPACES TO BNKCUST-REC                               DBANK60P
+019200         MOVE BAC-REC-PID TO BCS-REC-PID                          DBANK60P
+019300         MOVE 'Customer unavailable' TO BCS-REC-NAME              DBANK60P
+019400     END-READ.                                                    DBANK60P
+019500 GET-CUSTOMER-EXIT.                                               DBANK60P
+019600     EXIT.                                                        DBANK60P
+019700                                                                  DBANK60P
+019800******************************************************************DBANK60P
+019900* Look up the account type description for the feed             * DBANK60P
+020000******************************************************************DBANK60P
+020100 GET-ACCOUNT-TYPE.                                                DBANK60P
+020200     MOVE BAC-REC-TYPE TO BAT-REC-TYPE.                           DBANK60P
+020300     READ BNKATYP-FILE                                            DBANK60P
+020400       INVALID KEY                                                DBANK60P
+020500         MOVE SPACES TO BNKATYP-REC                               DBANK60P
+020600         MOVE 'Type unavailable' TO BAT-REC-DESC                  DBANK60P
+020700     END-READ.                                                    DBANK60P
+020800 GET-ACCOUNT-TYPE-EXIT.                                           DBANK60P
+020900     EXIT.                                                        DBANK60P
+021000                                                                  DBANK60P
+021100******************************************************************DBANK60P
+021200* Write one general ledger feed line for this account -         * DBANK60P
+021300* account number, owner PID and name, type description,         * DBANK60P
+021400* currency code and current balance                             * DBANK60P
+021500******************************************************************DBANK60P
+021600 WRITE-EXTRACT-LINE.                                              DBANK60P
+021700     MOVE BAC-REC-BALANCE TO WS-RPT-BALANCE-N.                    DBANK60P
+021800     MOVE SPACES TO GLEXTRCT-REC.                                 DBANK60P
+021900     STRING BAC-REC-ACCNO        DELIMITED BY SIZE                DBANK60P
+022000            ' '                  DELIMITED BY SIZE                DBANK60P
+022100            BAC-REC-PID          DELIMITED BY SIZE                DBANK60P
+022200            ' '                  DELIMITED BY SIZE                DBANK60P
+022300            BCS-REC-NAME         DELIMITED BY '  '                DBANK60P
+022400            ' '                  DELIMITED BY SIZE                DBANK60P
+022500            BAT-REC-DESC         DELIMITED BY '  '                DBANK60P
+022600            ' '                  DELIMITED BY SIZE                DBANK60P
+022700            BAC-REC-CCY-CODE     DELIMITED BY SIZE                DBANK60P
+022800            ' '                  DELIMITED BY SIZE                DBANK60P
+022900            WS-RPT-BALANCE       DELIMITED BY SIZE                DBANK60P
+023000       INTO GLEXTRCT-REC.                                         DBANK60P
+023100     WRITE GLEXTRCT-REC.                                          DBANK60P
+023200     MOVE WS-GLEXTRCT-STATUS TO WS-IO-STATUS.                     DBANK60P
+023300     IF WS-IO-STATUS IS NOT EQUAL TO '00'                         DBANK60P
+023400        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK60P
+023500        STRING 'Unable to write GL extract for '                  DBANK60P
+023600                                        DELIMITED BY SIZE         DBANK60P
+023700               BAC-REC-ACCNO           DELIMITED BY SIZE          DBANK60P
+023800          INTO WS-CONSOLE-MESSAGE                                 DBANK60P
+023900        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK60P
+024000     ELSE                                                         DBANK60P
+024100        ADD 1 TO WS-ACCOUNTS-EXTRACTED                            DBANK60P
+024200     END-IF.                                                      DBANK60P
+024300 WRITE-EXTRACT-LINE-EXIT.                                         DBANK60P
+024400     EXIT.                                                        DBANK60P
+024500                                                                  DBANK60P
+024600******************************************************************DBANK60P
+024700* Open all files needed for the extract                         * DBANK60P
+024800******************************************************************DBANK60P
+024900 OPEN-FILES.                                                      DBANK60P
+025000     OPEN INPUT BNKACC-FILE.                                      DBANK60P
+025100     MOVE WS-BNKACC-STATUS TO WS-IO-STATUS.                       DBANK60P
+025200     MOVE 'BNKACC-FILE' TO WS-FILE.                               DBANK60P
+025300     PERFORM CHECK-OPEN THRU                                      DBANK60P
+025400             CHECK-OPEN-EXIT.                                     DBANK60P
+025500                                                                  DBANK60P
+025600     OPEN INPUT BNKCUST-FILE.                                     DBANK60P
+025700     MOVE WS-BNKCUST-STATUS TO WS-IO-STATUS.                      DBANK60P
+025800     MOVE 'BNKCUST-FILE' TO WS-FILE.                              DBANK60P
+025900     PERFORM CHECK-OPEN THRU                                      DBANK60P
+026000             CHECK-OPEN-EXIT.                                     DBANK60P
+026100                                                                  DBANK60P
+026200     OPEN INPUT BNKATYP-FILE.                                     DBANK60P
+026300     MOVE WS-BNKATYP-STATUS TO WS-IO-STATUS.                      DBANK60P
+026400     MOVE 'BNKATYP-FILE' TO WS-FILE.                              DBANK60P
+026500     PERFORM CHECK-OPEN THRU                                      DBANK60P
+026600             CHECK-OPEN-EXIT.                                     DBANK60P
+026700                                                                  DBANK60P
+026800     OPEN OUTPUT GLEXTRCT-FILE.                                   DBANK60P
+026900     MOVE WS-GLEXTRCT-STATUS TO WS-IO-STATUS.                     DBANK60P
+027000     MOVE 'GLEXTRCT-FILE' TO WS-FILE.                             DBANK60P
+027100     PERFORM CHECK-OPEN THRU                                      DBANK60P
+027200             CHECK-OPEN-EXIT.                                     DBANK60P
+027300 OPEN-FILES-EXIT.                                                 DBANK60P
+027400     EXIT.                                                        DBANK60P
+027500                                                                  DBANK60P
+027600******************************************************************DBANK60P
+027700* Check file open OK                                              DBANK60P
+027800******************************************************************DBANK60P
+027900 CHECK-OPEN.                                                      DBANK60P
+028000     IF WS-IO-STATUS IS EQUAL TO '00'                             DBANK60P
+028100        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK60P
+028200        STRING WS-FILE       DELIMITED BY ' '                     DBANK60P
+028300               ' opened ok' DELIMITED BY SIZE                     DBANK60P
+028400          INTO WS-CONSOLE-MESSAGE                                 DBANK60P
+028500        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK60P
+028600     ELSE                                                         DBANK60P
+028700        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK60P
+028800        STRING WS-FILE          DELIMITED BY ' '                  DBANK60P
+028900               ' did not open' DELIMITED BY SIZE                  DBANK60P
+029000          INTO WS-CONSOLE-MESSAGE                                 DBANK60P
+029100        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK60P
+029200        PERFORM DISPLAY-IO-STATUS                                 DBANK60P
+029300        ADD 1 TO WS-OPEN-ERROR                                    DBANK60P
+029400     END-IF.                                                      DBANK60P
+029500 CHECK-OPEN-EXIT.                                                 DBANK60P
+029600     EXIT.                                                        DBANK60P
+029700                                                                  DBANK60P
+029800******************************************************************DBANK60P
+029900* Display the file status bytes. This routine will display as   * DBANK60P
+030000* two digits if the full two byte file status is numeric. If    * DBANK60P
+030100* second byte is non-numeric then it will be treated as a       * DBANK60P
+030200* binary number.                                                * DBANK60P
+030300******************************************************************DBANK60P
+030400 DISPLAY-IO-STATUS.                                               DBANK60P
+030500     IF WS-IO-STATUS NUMERIC                                      DBANK60P
+030600        MOVE SPACE TO WS-CONSOLE-MESSAGE                          DBANK60P
+030700        STRING 'File status -' DELIMITED BY SIZE                  DBANK60P
+030800               WS-IO-STATUS   DELIMITED BY SIZE                   DBANK60P
+030900          INTO WS-CONSOLE-MESSAGE                                 DBANK60P
+031000        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK60P
+031100     ELSE                                                         DBANK60P
+031200        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     DBANK60P
+031300        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    DBANK60P
+031400        MOVE SPACE TO WS-CONSOLE-MESSAGE                          DBANK60P
+031500        STRING 'File status -' DELIMITED BY SIZE                  DBANK60P
+031600               WS-IO-STAT1    DELIMITED BY SIZE                   DBANK60P
+031700               '/'            DELIMITED BY SIZE                   DBANK60P
+031800               WS-TWO-BYTES   DELIMITED BY SIZE                   DBANK60P
+031900          INTO WS-CONSOLE-MESSAGE                                 DBANK60P
+032000        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK60P
+032100     END-IF.                                                      DBANK60P
+032200                                                                  DBANK60P
+032300******************************************************************DBANK60P
+032400* Display CONSOLE messages...                                     DBANK60P
+032500******************************************************************DBANK60P
+032600 DISPLAY-CONSOLE-MESSAGE.                                         DBANK60P
+032700     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.              DBANK60P
+032800     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       DBANK60P
+032900                                                                  DBANK60P
+033000 COPY CTIMERP.                                                    DBANK60P
+033100                                                                  DBANK60P
+033200* $ Version 5.94a sequenced on Thursday 20 Sep 2007 at 9:00am     DBANK60P
