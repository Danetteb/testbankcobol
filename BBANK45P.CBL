@@ -0,0 +1,258 @@
+000100***************************************************************** BBANK45P
+000200*                                                               * BBANK45P
+000300*   Copyright (C) 1998-2006 Micro Focus. All Rights Reserved.   * BBANK45P
+000400*   This demonstration program is provided for use by users     * BBANK45P
+000500*   of Micro Focus products and may be used, modified and       * BBANK45P
+000600*   distributed as part of your application provided that       * BBANK45P
+000700*   you properly acknowledge the copyright of Micro Focus       * BBANK45P
+000800*   in this material.                                           * BBANK45P
+000900*                                                               * BBANK45P
+001000***************************************************************** BBANK45P
+001100                                                                  BBANK45P
+001200***************************************************************** BBANK45P
+001300* Program:     BBANK45P.CBL                                     * BBANK45P
+001400* Layer:       Business logic                                   * BBANK45P
+001500* Function:    Open a new account for the signed-on customer    * BBANK45P
+001600***************************************************************** BBANK45P
+001700                                                                  BBANK45P
+001800 IDENTIFICATION DIVISION.                                         BBANK45P
+001900 PROGRAM-ID.                                                      BBANK45P
+002000     BBANK45P.                                                    BBANK45P
+002100 DATE-WRITTEN.                                                    BBANK45P
+002200     September 2007.                                              BBANK45P
+002300 DATE-COMPILED.                                                   BBANK45P
+002400     Today.                                                       BBANK45P
+002500                                                                  BBANK45P
+002600 ENVIRONMENT DIVISION.                                            BBANK45P
+002700                                                                  BBANK45P
+002800 DATA DIVISION.                                                   BBANK45P
+002900 WORKING-STORAGE SECTION.                                         BBANK45P
+003000 01  WS-MISC-STORAGE.                                             BBANK45P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             BBANK45P
+003200       VALUE 'BBANK45P'.                                          BBANK45P
+003300   05  WS-INPUT-FLAG                         PIC X(1).            BBANK45P
+003400     88  INPUT-OK                            VALUE '0'.           BBANK45P
+003500     88  INPUT-ERROR                         VALUE '1'.           BBANK45P
+003600   05  WS-RETURN-FLAG                        PIC X(1).            BBANK45P
+003700     88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.    BBANK45P
+003800     88  WS-RETURN-FLAG-ON                   VALUE '1'.           BBANK45P
+003900   05  WS-RETURN-MSG                         PIC X(75).           BBANK45P
+004000     88  WS-RETURN-MSG-OFF                   VALUE SPACES.        BBANK45P
+004100   05  WS-PFK-FLAG                           PIC X(1).            BBANK45P
+004200     88  PFK-VALID                           VALUE '0'.           BBANK45P
+004300     88  PFK-INVALID                         VALUE '1'.           BBANK45P
+004400   05  WS-ERROR-MSG                          PIC X(75).           BBANK45P
+004500   05  WS-TYPE-WORK                          PIC X(1).            BBANK45P
+004600     88  WS-TYPE-WORK-VALID                  VALUES '1', '2',     BBANK45P
+004700                                                    '3', '4'.     BBANK45P
+004800                                                                  BBANK45P
+004900 01  WS-BANK-DATA.                                                BBANK45P
+005000 COPY CBANKDAT.                                                   BBANK45P
+005100                                                                  BBANK45P
+005200 01  WS-HELP-DATA.                                                BBANK45P
+005300 COPY CHELPD01.                                                   BBANK45P
+005400                                                                  BBANK45P
+005500 01  WS-NEWACCT-DATA.                                             BBANK45P
+005600 COPY CBANKD19.                                                   BBANK45P
+005700                                                                  BBANK45P
+005800 COPY CABENDD.                                                    BBANK45P
+005900                                                                  BBANK45P
+006000 LINKAGE SECTION.                                                 BBANK45P
+006100 01  DFHCOMMAREA.                                                 BBANK45P
+006200   05  LK-COMMAREA                           PIC X(6144).         BBANK45P
+006300                                                                  BBANK45P
+006400 COPY CENTRY.                                                     BBANK45P
+006500***************************************************************** BBANK45P
+006600* Make ourselves re-entrant                                     * BBANK45P
+006700***************************************************************** BBANK45P
+006800     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK45P
+006900                                                                  BBANK45P
+007000***************************************************************** BBANK45P
+007100* Move the passed area to our area                              * BBANK45P
+007200***************************************************************** BBANK45P
+007300     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK45P
+007400                                                                  BBANK45P
+007500***************************************************************** BBANK45P
+007600* Ensure error message is cleared                               * BBANK45P
+007700***************************************************************** BBANK45P
+007800     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK45P
+007900                                                                  BBANK45P
+008000***************************************************************** BBANK45P
+008100* This is the main process                                      * BBANK45P
+008200***************************************************************** BBANK45P
+008300                                                                  BBANK45P
+008400***************************************************************** BBANK45P
+008500* Save the passed return message and then turn it off           * BBANK45P
+008600***************************************************************** BBANK45P
+008700     MOVE BANK-RETURN-MSG TO WS-RETURN-MSG.                       BBANK45P
+008800     SET BANK-RETURN-MSG-OFF TO TRUE.                             BBANK45P
+008900                                                                  BBANK45P
+009000***************************************************************** BBANK45P
+009100* Check the AID to see if its valid at this point               * BBANK45P
+009200***************************************************************** BBANK45P
+009300     SET PFK-INVALID TO TRUE.                                     BBANK45P
+009400     IF BANK-AID-ENTER OR                                         BBANK45P
+009500        BANK-AID-PFK03 OR                                         BBANK45P
+009600        BANK-AID-PFK04                                            BBANK45P
+009700        SET PFK-VALID TO TRUE                                     BBANK45P
+009800     END-IF.                                                      BBANK45P
+009900     IF BANK-AID-PFK01 AND                                        BBANK45P
+010000        BANK-HELP-INACTIVE                                        BBANK45P
+010100        SET BANK-HELP-ACTIVE TO TRUE                              BBANK45P
+010200        SET PFK-VALID TO TRUE                                     BBANK45P
+010300     END-IF.                                                      BBANK45P
+010400     IF PFK-INVALID                                               BBANK45P
+010500        SET BANK-AID-ENTER TO TRUE                                BBANK45P
+010600     END-IF.                                                      BBANK45P
+010700                                                                  BBANK45P
+010800***************************************************************** BBANK45P
+010900* Check the AID to see if we have to quit                       * BBANK45P
+011000***************************************************************** BBANK45P
+011100     IF BANK-AID-PFK03                                            BBANK45P
+011200        MOVE 'BBANK45P' TO BANK-LAST-PROG                         BBANK45P
+011300        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK45P
+011400        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK45P
+011500        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK45P
+011600        GO TO COMMON-RETURN                                       BBANK45P
+011700     END-IF.                                                      BBANK45P
+011800                                                                  BBANK45P
+011900***************************************************************** BBANK45P
+012000* Check the to see if user needs or has been using help         * BBANK45P
+012100***************************************************************** BBANK45P
+012200     IF BANK-HELP-ACTIVE                                          BBANK45P
+012300        IF BANK-AID-PFK04                                         BBANK45P
+012400           SET BANK-HELP-INACTIVE TO TRUE                         BBANK45P
+012500           MOVE 00 TO BANK-HELP-SCREEN                            BBANK45P
+012600           MOVE 'BBANK45P' TO BANK-LAST-PROG                      BBANK45P
+012700           MOVE 'BBANK45P' TO BANK-NEXT-PROG                      BBANK45P
+012800           MOVE 'MBANK45' TO BANK-LAST-MAPSET                     BBANK45P
+012900           MOVE 'HELP45A' TO BANK-LAST-MAP                        BBANK45P
+013000           MOVE 'MBANK45' TO BANK-NEXT-MAPSET                     BBANK45P
+013100           MOVE 'BANK45A' TO BANK-NEXT-MAP                        BBANK45P
+013200           GO TO COMMON-RETURN                                    BBANK45P
+013300        ELSE                                                      BBANK45P
+013400           MOVE 01 TO BANK-HELP-SCREEN                            BBANK45P
+013500           MOVE 'BBANK45P' TO BANK-LAST-PROG                      BBANK45P
+013600           MOVE 'BBANK45P' TO BANK-NEXT-PROG                      BBANK45P
+013700           MOVE 'MBANK45' TO BANK-LAST-MAPSET                     BBANK45P
+013800           MOVE 'BANK45A' TO BANK-LAST-MAP                        BBANK45P
+013900           MOVE 'MBANK45' TO BANK-NEXT-MAPSET                     BBANK45P
+014000           MOVE 'HELP45A' TO BANK-NEXT-MAP                        BBANK45P
+014100           MOVE 'BANK45' TO HELP01I-SCRN                          BBANK45P
+014200           COPY CHELPX01.                                         BBANK45P
+014300           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK45P
+014400           GO TO COMMON-RETURN                                    BBANK45P
+014500     END-IF.                                                      BBANK45P
+014600                                                                  BBANK45P
+014700***************************************************************** BBANK45P
+014800* Check the AID to see if we have to return to previous screen  * BBANK45P
+014900***************************************************************** BBANK45P
+015000     IF BANK-AID-PFK04                                            BBANK45P
+015100        MOVE 'BBANK45P' TO BANK-LAST-PROG                         BBANK45P
+015200        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         BBANK45P
+015300        MOVE 'MBANK20' TO BANK-NEXT-MAPSET                        BBANK45P
+015400        MOVE 'BANK20A' TO BANK-NEXT-MAP                           BBANK45P
+015500        SET BANK-AID-ENTER TO TRUE                                BBANK45P
+015600        GO TO COMMON-RETURN                                       BBANK45P
+015700     END-IF.                                                      BBANK45P
+015800                                                                  BBANK45P
+015900* Check if we have set the screen up before or is this 1st time   BBANK45P
+016000     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK45'                BBANK45P
+016100        MOVE SPACES TO BANK-SCREEN45-DATA                         BBANK45P
+016200        MOVE WS-RETURN-MSG TO BANK-ERROR-MSG                      BBANK45P
+016300        MOVE 'BBANK45P' TO BANK-LAST-PROG                         BBANK45P
+016400        MOVE 'BBANK45P' TO BANK-NEXT-PROG                         BBANK45P
+016500        MOVE 'MBANK45' TO BANK-LAST-MAPSET                        BBANK45P
+016600        MOVE 'BANK45A' TO BANK-LAST-MAP                           BBANK45P
+016700        MOVE 'MBANK45' TO BANK-NEXT-MAPSET                        BBANK45P
+016800        MOVE 'BANK45A' TO BANK-NEXT-MAP                           BBANK45P
+016900        GO TO COMMON-RETURN                                       BBANK45P
+017000     END-IF.                                                      BBANK45P
+017100                                                                  BBANK45P
+017200     PERFORM VALIDATE-DATA THRU                                   BBANK45P
+017300             VALIDATE-DATA-EXIT.                                  BBANK45P
+017400                                                                  BBANK45P
+017500* If we had an error display error and return                     BBANK45P
+017600     IF INPUT-ERROR                                               BBANK45P
+017700        MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                       BBANK45P
+017800        MOVE 'BBANK45P' TO BANK-LAST-PROG                         BBANK45P
+017900        MOVE 'BBANK45P' TO BANK-NEXT-PROG                         BBANK45P
+018000        MOVE 'MBANK45' TO BANK-LAST-MAPSET                        BBANK45P
+018100        MOVE 'BANK45A' TO BANK-LAST-MAP                           BBANK45P
+018200        MOVE 'MBANK45' TO BANK-NEXT-MAPSET                        BBANK45P
+018300        MOVE 'BANK45A' TO BANK-NEXT-MAP                           BBANK45P
+018400        GO TO COMMON-RETURN                                       BBANK45P
+018500     END-IF.                                                      BBANK45P
+018600                                                                  BBANK45P
+018700***************************************************************** BBANK45P
+018800* Open the account for the signed-on customer via DBANK19P      * BBANK45P
+018900***************************************************************** BBANK45P
+019000     MOVE SPACES TO CD19-DATA.                                    BBANK45P
+019100     MOVE BANK-USERID TO CD19I-PID.                               BBANK45P
+019200     MOVE BANK-SCR45-TYPE TO CD19I-TYPE.                          BBANK45P
+019300     MOVE BANK-SCR45-CCY TO CD19I-CCY-CODE.                       BBANK45P
+019400     MOVE BANK-SCR45-DEP-N TO CD19I-OPENING-DEP.                  BBANK45P
+019450     MOVE BANK-BRANCH-CODE TO CD19I-BRANCH-CODE.                  BBANK45P
+019500 COPY CBANKX19.                                                   BBANK45P
+019600                                                                  BBANK45P
+019700     IF CD19O-SAVE-FAIL                                           BBANK45P
+019800        MOVE CD19O-MSG TO BANK-ERROR-MSG                          BBANK45P
+019900        MOVE 'BBANK45P' TO BANK-LAST-PROG                         BBANK45P
+020000        MOVE 'BBANK45P' TO BANK-NEXT-PROG                         BBANK45P
+020100        MOVE 'MBANK45' TO BANK-LAST-MAPSET                        BBANK45P
+020200        MOVE 'BANK45A' TO BANK-LAST-MAP                           BBANK45P
+020300        MOVE 'MBANK45' TO BANK-NEXT-MAPSET                        BBANK45P
+020400        MOVE 'BANK45A' TO BANK-NEXT-MAP                           BBANK45P
+020500        GO TO COMMON-RETURN                                       BBANK45P
+020600     END-IF.                                                      BBANK45P
+020700                                                                  BBANK45P
+020800     MOVE CD19O-ACCNO TO BANK-SCR45-NEW-ACC.                      BBANK45P
+020900     MOVE CD19O-MSG TO BANK-RETURN-MSG.                           BBANK45P
+021000     MOVE 'BBANK45P' TO BANK-LAST-PROG.                           BBANK45P
+021100     MOVE 'BBANK20P' TO BANK-NEXT-PROG.                           BBANK45P
+021200     GO TO COMMON-RETURN.                                         BBANK45P
+021300                                                                  BBANK45P
+021400***************************************************************** BBANK45P
+021500* If we get this far then we have an error in our logic as we   * BBANK45P
+021600* don't know where to go next.                                  * BBANK45P
+021700***************************************************************** BBANK45P
+021800     IF BANK-ENV-CICS                                             BBANK45P
+021900        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK45P
+022000        MOVE '0001' TO ABEND-CODE                                 BBANK45P
+022100        MOVE SPACES TO ABEND-REASON                               BBANK45P
+022200        COPY CABENDPO.                                            BBANK45P
+022300     END-IF.                                                      BBANK45P
+022400     GOBACK.                                                      BBANK45P
+022500                                                                  BBANK45P
+022600 COMMON-RETURN.                                                   BBANK45P
+022700     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK45P
+022800 COPY CRETURN.                                                    BBANK45P
+022900                                                                  BBANK45P
+023000 VALIDATE-DATA.                                                   BBANK45P
+023100     SET INPUT-OK TO TRUE.                                        BBANK45P
+023200                                                                  BBANK45P
+023300     MOVE BANK-SCR45-TYPE TO WS-TYPE-WORK.                        BBANK45P
+023400     IF NOT WS-TYPE-WORK-VALID                                    BBANK45P
+023500        MOVE 'Please select a valid account type' TO WS-ERROR-MSG BBANK45P
+023600        GO TO VALIDATE-DATA-ERROR                                 BBANK45P
+023700     END-IF.                                                      BBANK45P
+023800                                                                  BBANK45P
+023900     IF BANK-SCR45-CCY IS EQUAL TO SPACES OR                      BBANK45P
+024000        BANK-SCR45-CCY IS EQUAL TO LOW-VALUES                     BBANK45P
+024100        MOVE 'Please enter a currency code' TO WS-ERROR-MSG       BBANK45P
+024200        GO TO VALIDATE-DATA-ERROR                                 BBANK45P
+024300     END-IF.                                                      BBANK45P
+024400                                                                  BBANK45P
+024500     IF BANK-SCR45-DEP IS EQUAL TO SPACES OR                      BBANK45P
+024600        BANK-SCR45-DEP IS EQUAL TO LOW-VALUES                     BBANK45P
+024700        MOVE ZERO TO BANK-SCR45-DEP-N                             BBANK45P
+024800     END-IF.                                                      BBANK45P
+024900                                                                  BBANK45P
+025000     GO TO VALIDATE-DATA-EXIT.                                    BBANK45P
+025100                                                                  BBANK45P
+025200 VALIDATE-DATA-ERROR.                                             BBANK45P
+025300     SET INPUT-ERROR TO TRUE.                                     BBANK45P
+025400 VALIDATE-DATA-EXIT.                                              BBANK45P
+025500     EXIT.                                                        BBANK45P
+025600                                                                  BBANK45P
+025700* $ Version 5.94a sequenced on Thursday 20 Sep 2007 at 9:00am     BBANK45P
