@@ -0,0 +1,340 @@
+000100******************************************************************DBANK58P
+000200*                                                                 DBANK58P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK58P
+000400*   This demonstration program is provided for use by users     * DBANK58P
+000500*   of Micro Focus products and may be used, modified and       * DBANK58P
+000600*   distributed as part of your application provided that       * DBANK58P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK58P
+000800*   in this material.                                           * DBANK58P
+000900*                                                                 DBANK58P
+001000******************************************************************DBANK58P
+001100                                                                  DBANK58P
+001200******************************************************************DBANK58P
+001300* Program:     DBANK58P.CBL                                     * DBANK58P
+001400* Function:    Batch job to report customers holding an         * DBANK58P
+001500*              unusually high number of open accounts, VSAM     * DBANK58P
+001600*              version                                          * DBANK58P
+001700******************************************************************DBANK58P
+001800                                                                  DBANK58P
+001900 IDENTIFICATION DIVISION.                                         DBANK58P
+002000 PROGRAM-ID.                                                      DBANK58P
+002100     DBANK58P.                                                    DBANK58P
+002200 DATE-WRITTEN.                                                    DBANK58P
+002300     September 2007.                                              DBANK58P
+002400 DATE-COMPILED.                                                   DBANK58P
+002500     Today.                                                       DBANK58P
+002600                                                                  DBANK58P
+002700 ENVIRONMENT DIVISION.                                            DBANK58P
+002800                                                                  DBANK58P
+002900 INPUT-OUTPUT   SECTION.                                          DBANK58P
+003000   FILE-CONTROL.                                                  DBANK58P
+003100     SELECT BNKACC-FILE                                           DBANK58P
+003200            ASSIGN       TO BNKACC                                DBANK58P
+003300            ORGANIZATION IS INDEXED                               DBANK58P
+003400            ACCESS MODE  IS SEQUENTIAL                            DBANK58P
+003500            RECORD KEY   IS BAC-REC-ACCNO                         DBANK58P
+003600            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES          DBANK58P
+003700            FILE STATUS  IS WS-BNKACC-STATUS.                     DBANK58P
+003800                                                                  DBANK58P
+003900     SELECT BNKCUST-FILE                                          DBANK58P
+004000            ASSIGN       TO BNKCUST                               DBANK58P
+004100            ORGANIZATION IS INDEXED                               DBANK58P
+004200            ACCESS MODE  IS RANDOM                                DBANK58P
+004300            RECORD KEY   IS BCS-REC-PID                           DBANK58P
+004400            FILE STATUS  IS WS-BNKCUST-STATUS.                    DBANK58P
+004500                                                                  DBANK58P
+004600     SELECT HIACCRPT-FILE                                         DBANK58P
+004700            ASSIGN       TO HIACCRPT                              DBANK58P
+004800            ORGANIZATION IS SEQUENTIAL                            DBANK58P
+004900            FILE STATUS  IS WS-HIACCRPT-STATUS.                   DBANK58P
+005000                                                                  DBANK58P
+005100 DATA DIVISION.                                                   DBANK58P
+005200                                                                  DBANK58P
+005300 FILE SECTION.                                                    DBANK58P
+005400 FD  BNKACC-FILE.                                                 DBANK58P
+005500 01  BNKACC-REC.                                                  DBANK58P
+005600 COPY CBANKVAC.                                                   DBANK58P
+005700                                                                  DBANK58P
+005800 FD  BNKCUST-FILE.                                                DBANK58P
+005900 01  BNKCUST-REC.                                                 DBANK58P
+006000 COPY CBANKVCS.                                                   DBANK58P
+006100                                                                  DBANK58P
+006200 FD  HIACCRPT-FILE.                                               DBANK58P
+006300 01  HIACCRPT-REC                              PIC X(100).        DBANK58P
+006400                                                                  DBANK58P
+006500 WORKING-STORAGE SECTION.                                         DBANK58P
+006600 COPY CTIMERD.                                                    DBANK58P
+006700                                                                  DBANK58P
+006800 01  WS-MISC-STORAGE.                                             DBANK58P
+006900   05  WS-PROGRAM-ID                         PIC X(8)             DBANK58P
+007000       VALUE 'DBANK58P'.                                          DBANK58P
+007100                                                                  DBANK58P
+007200   05  WS-BNKACC-STATUS.                                          DBANK58P
+007300     10  WS-BNKACC-STAT1                     PIC X(1).            DBANK58P
+007400     10  WS-BNKACC-STAT2                     PIC X(1).            DBANK58P
+007500                                                                  DBANK58P
+007600   05  WS-BNKCUST-STATUS.                                         DBANK58P
+007700     10  WS-BNKCUST-STAT1                    PIC X(1).            DBANK58P
+007800     10  WS-BNKCUST-STAT2                    PIC X(1).            DBANK58P
+007900                                                                  DBANK58P
+008000   05  WS-HIACCRPT-STATUS.                                        DBANK58P
+008100     10  WS-HIACCRPT-STAT1                   PIC X(1).            DBANK58P
+008200     10  WS-HIACCRPT-STAT2                   PIC X(1).            DBANK58P
+008300                                                                  DBANK58P
+008400   05  WS-IO-STATUS.                                              DBANK58P
+008500     10  WS-IO-STAT1                         PIC X(1).            DBANK58P
+008600     10  WS-IO-STAT2                         PIC X(1).            DBANK58P
+008700                                                                  DBANK58P
+008800   05  WS-TWO-BYTES.                                              DBANK58P
+008900     10  WS-TWO-BYTES-LEFT                   PIC X(1).            DBANK58P
+009000     10  WS-TWO-BYTES-RIGHT                  PIC X(1).            DBANK58P
+009100   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 DBANK58P
+009200                                             PIC 9(1) COMP.       DBANK58P
+009300                                                                  DBANK58P
+009400   05  WS-OPEN-ERROR                         PIC 9(3).            DBANK58P
+009500     88  OPEN-OK                              VALUE 0.            DBANK58P
+009600                                                                  DBANK58P
+009700   05  WS-FILE                               PIC X(16).           DBANK58P
+009800                                                                  DBANK58P
+009900* A customer holding more open accounts than this is flagged -    DBANK58P
+010000* fixed threshold, in the same style as DBANK57P's fixed          DBANK58P
+010100* six-month dormancy cutoff                                       DBANK58P
+010200   05  WS-HIGH-ACCT-THRESHOLD                PIC 9(3)             DBANK58P
+010300       VALUE 5.                                                   DBANK58P
+010400                                                                  DBANK58P
+010500   05  WS-ACCOUNTS-READ                      PIC 9(5)             DBANK58P
+010600       VALUE ZERO.                                                DBANK58P
+010700   05  WS-CUSTOMERS-FLAGGED                  PIC 9(5)             DBANK58P
+010800       VALUE ZERO.                                                DBANK58P
+010900                                                                  DBANK58P
+011000   05  WS-ACC-EOF-FLAG                       PIC X(1).            DBANK58P
+011100     88  WS-ACC-EOF                           VALUE 'Y'.          DBANK58P
+011200     88  WS-ACC-NOT-EOF                       VALUE 'N'.          DBANK58P
+011300                                                                  DBANK58P
+011400   05  WS-ACC-BUF-PID                        PIC X(5).            DBANK58P
+011500                                                                  DBANK58P
+011600   05  WS-CURRENT-PID                        PIC X(5).            DBANK58P
+011700   05  WS-CURRENT-PID-COUNT                  PIC 9(3)             DBANK58P
+011800       VALUE ZERO.                                                DBANK58P
+011900                                                                  DBANK58P
+012000 01  WS-CONSOLE-MESSAGE                      PIC X(60).           DBANK58P
+012100                                                                  DBANK58P
+012200 PROCEDURE DIVISION.                                              DBANK58P
+012300     MOVE 'Started' TO WS-CONSOLE-MESSAGE.                        DBANK58P
+012400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK58P
+012500     PERFORM RUN-TIME.                                            DBANK58P
+012600     SET OPEN-OK TO TRUE.                                         DBANK58P
+012700                                                                  DBANK58P
+012800     PERFORM OPEN-FILES THRU                                      DBANK58P
+012900             OPEN-FILES-EXIT.                                     DBANK58P
+013000     IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                        DBANK58P
+013100        MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE                  DBANK58P
+013200        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK58P
+013300        MOVE 16 TO RETURN-CODE                                    DBANK58P
+013400        GO TO QUICK-EXIT                                          DBANK58P
+013500     END-IF.                                                      DBANK58P
+013600                                                                  DBANK58P
+013700 BNKACC-PROCESS.                                                  DBANK58P
+013800     MOVE 0 TO WS-ACCOUNTS-READ.                                  DBANK58P
+013900     MOVE 0 TO WS-CUSTOMERS-FLAGGED.                              DBANK58P
+014000     MOVE SPACES TO WS-CURRENT-PID.                               DBANK58P
+014100     MOVE 0 TO WS-CURRENT-PID-COUNT.                              DBANK58P
+014200 BNKACC-LOOP.                                                     DBANK58P
+014300     IF WS-ACC-EOF                                                DBANK58P
+014400        GO TO BNKACC-ENDED                                        DBANK58P
+014500     END-IF.                                                      DBANK58P
+014600     ADD 1 TO WS-ACCOUNTS-READ.                                   DBANK58P
+014700     IF WS-ACC-BUF-PID IS NOT EQUAL TO WS-CURRENT-PID             DBANK58P
+014800        PERFORM CHECK-CURRENT-CUSTOMER THRU                       DBANK58P
+014900                CHECK-CURRENT-CUSTOMER-EXIT                       DBANK58P
+015000        MOVE WS-ACC-BUF-PID TO WS-CURRENT-PID                     DBANK58P
+015100        MOVE 0 TO WS-CURRENT-PID-COUNT                            DBANK58P
+015200     END-IF.                                                      DBANK58P
+015300     IF BAC-REC-ACC-IS-OPEN                                       DBANK58P
+015400        ADD 1 TO WS-CURRENT-PID-COUNT                             DBANK58P
+015500     END-IF.                                                      DBANK58P
+015600     PERFORM READ-NEXT-ACC THRU                                   DBANK58P
+015700             READ-NEXT-ACC-EXIT.                                  DBANK58P
+015800     GO TO BNKACC-LOOP.                                           DBANK58P
+015900 BNKACC-ENDED.                                                    DBANK58P
+016000     PERFORM CHECK-CURRENT-CUSTOMER THRU                          DBANK58P
+016100             CHECK-CURRENT-CUSTOMER-EXIT.                         DBANK58P
+016200     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK58P
+016300     STRING WS-ACCOUNTS-READ             DELIMITED BY SIZE        DBANK58P
+016400            ' accounts checked'          DELIMITED BY SIZE        DBANK58P
+016500       INTO WS-CONSOLE-MESSAGE.                                   DBANK58P
+016600     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK58P
+016700     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK58P
+016800     STRING WS-CUSTOMERS-FLAGGED          DELIMITED BY SIZE       DBANK58P
+016900            ' customers flagged'         DELIMITED BY SIZE        DBANK58P
+017000       INTO WS-CONSOLE-MESSAGE.                                   DBANK58P
+017100     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK58P
+017200                                                                  DBANK58P
+017300     CLOSE BNKACC-FILE.                                           DBANK58P
+017400     CLOSE BNKCUST-FILE.                                          DBANK58P
+017500     CLOSE HIACCRPT-FILE.                                         DBANK58P
+017600                                                                  DBANK58P
+017700     PERFORM RUN-TIME.                                            DBANK58P
+017800     MOVE 0 TO RETURN-CODE.                                       DBANK58P
+017900 QUICK-EXIT.                                                      DBANK58P
+018000     GOBACK.                                                      DBANK58P
+018100                                                                  DBANK58P
+018200******************************************************************DBANK58P
+018300* The PID just finished accumulating has changed (or we have hit *DBANK58P
+018400* end of file) - if its open-account count crossed the threshold *DBANK58P
+018500* look up the customer and print a line for them                * DBANK58P
+018600******************************************************************DBANK58P
+018700 CHECK-CURRENT-CUSTOMER.                                          DBANK58P
+018800     IF WS-CURRENT-PID IS EQUAL TO SPACES                         DBANK58P
+018900        GO TO CHECK-CURRENT-CUSTOMER-EXIT                         DBANK58P
+019000     END-IF.                                                      DBANK58P
+019100     IF WS-CURRENT-PID-COUNT IS GREATER THAN                      DBANK58P
+019150                           WS-HIGH-ACCT-THRESHOLD                 DBANK58P
+019200        PERFORM GET-CUSTOMER THRU                                 DBANK58P
+019300                GET-CUSTOMER-EXIT                                 DBANK58P
+019400        PERFORM PRINT-HIGH-ACCT-LINE THRU                         DBANK58P
+019500                PRINT-HIGH-ACCT-LINE-EXIT                         DBANK58P
+019600        ADD 1 TO WS-CUSTOMERS-FLAGGED                             DBANK58P
+019700     END-IF.                                                      DBANK58P
+019800 CHECK-CURRENT-CUSTOMER-EXIT.                                     DBANK58P
+019900     EXIT.                                                        DBANK58P
+020000                                                                  DBANK58P
+020100******************************************************************DBANK58P
+020200* Look up the customer so the report can show a name            * DBANK58P
+020300******************************************************************DBANK58P
+020400 GET-CUSTOMER.                                                    DBANK58P
+020500     MOVE WS-CURRENT-PID TO BCS-REC-PID.                          DBANK58P
+020600     READ BNKCUST-FILE                                            DBANK58P
+020700       INVALID KEY                                                DBANK58P
+020800         MOVE SPACES TO BNKCUST-REC                               DBANK58P
+020900         MOVE WS-CURRENT-PID TO BCS-REC-PID                       DBANK58P
+021000         MOVE 'Customer unavailable' TO BCS-REC-NAME              DBANK58P
+021100     END-READ.                                                    DBANK58P
+021200 GET-CUSTOMER-EXIT.                                               DBANK58P
+021300     EXIT.                                                        DBANK58P
+021400                                                                  DBANK58P
+021500******************************************************************DBANK58P
+021600* Print one line of the high-account-count exception report     * DBANK58P
+021700******************************************************************DBANK58P
+021800 PRINT-HIGH-ACCT-LINE.                                            DBANK58P
+021900     MOVE SPACES TO HIACCRPT-REC.                                 DBANK58P
+022000     STRING WS-CURRENT-PID         DELIMITED BY SIZE              DBANK58P
+022100            '  '                  DELIMITED BY SIZE               DBANK58P
+022200            BCS-REC-NAME          DELIMITED BY '  '               DBANK58P
+022300            ' holds '             DELIMITED BY SIZE               DBANK58P
+022400            WS-CURRENT-PID-COUNT  DELIMITED BY SIZE               DBANK58P
+022500            ' open accounts'      DELIMITED BY SIZE               DBANK58P
+022600       INTO HIACCRPT-REC.                                         DBANK58P
+022700     WRITE HIACCRPT-REC.                                          DBANK58P
+022800 PRINT-HIGH-ACCT-LINE-EXIT.                                       DBANK58P
+022900     EXIT.                                                        DBANK58P
+023000                                                                  DBANK58P
+023100******************************************************************DBANK58P
+023200* Open all files and position BNKACC at the start of its        * DBANK58P
+023300* PID alternate key, then read the first record into the        * DBANK58P
+023400* lookahead buffer                                               *DBANK58P
+023500******************************************************************DBANK58P
+023600 OPEN-FILES.                                                      DBANK58P
+023700     OPEN INPUT BNKACC-FILE.                                      DBANK58P
+023800     MOVE WS-BNKACC-STATUS TO WS-IO-STATUS.                       DBANK58P
+023900     MOVE 'BNKACC-FILE' TO WS-FILE.                               DBANK58P
+024000     PERFORM CHECK-OPEN THRU                                      DBANK58P
+024100             CHECK-OPEN-EXIT.                                     DBANK58P
+024200                                                                  DBANK58P
+024300     OPEN INPUT BNKCUST-FILE.                                     DBANK58P
+024400     MOVE WS-BNKCUST-STATUS TO WS-IO-STATUS.                      DBANK58P
+024500     MOVE 'BNKCUST-FILE' TO WS-FILE.                              DBANK58P
+024600     PERFORM CHECK-OPEN THRU                                      DBANK58P
+024700             CHECK-OPEN-EXIT.                                     DBANK58P
+024800                                                                  DBANK58P
+024900     OPEN OUTPUT HIACCRPT-FILE.                                   DBANK58P
+025000     MOVE WS-HIACCRPT-STATUS TO WS-IO-STATUS.                     DBANK58P
+025100     MOVE 'HIACCRPT-FILE' TO WS-FILE.                             DBANK58P
+025200     PERFORM CHECK-OPEN THRU                                      DBANK58P
+025300             CHECK-OPEN-EXIT.                                     DBANK58P
+025400                                                                  DBANK58P
+025500     SET WS-ACC-NOT-EOF TO TRUE.                                  DBANK58P
+025600     IF WS-OPEN-ERROR IS EQUAL TO ZERO                            DBANK58P
+025700        MOVE LOW-VALUES TO BAC-REC-PID                            DBANK58P
+025800        START BNKACC-FILE KEY IS NOT LESS THAN BAC-REC-PID        DBANK58P
+025900        IF WS-BNKACC-STATUS IS EQUAL TO '00'                      DBANK58P
+026000           PERFORM READ-NEXT-ACC THRU                             DBANK58P
+026100                   READ-NEXT-ACC-EXIT                             DBANK58P
+026200        ELSE                                                      DBANK58P
+026300           SET WS-ACC-EOF TO TRUE                                 DBANK58P
+026400        END-IF                                                    DBANK58P
+026500     END-IF.                                                      DBANK58P
+026600 OPEN-FILES-EXIT.                                                 DBANK58P
+026700     EXIT.                                                        DBANK58P
+027000                                                                  DBANK58P
+027100******************************************************************DBANK58P
+027200* Read the next BNKACC record (in PID alternate-key order) into  *DBANK58P
+027300* the lookahead buffer                                           *DBANK58P
+027400******************************************************************DBANK58P
+027500 READ-NEXT-ACC.                                                   DBANK58P
+027600     READ BNKACC-FILE                                             DBANK58P
+027700       AT END                                                     DBANK58P
+027800         SET WS-ACC-EOF TO TRUE                                   DBANK58P
+027900         GO TO READ-NEXT-ACC-EXIT                                 DBANK58P
+028000     END-READ.                                                    DBANK58P
+028100     MOVE BAC-REC-PID TO WS-ACC-BUF-PID.                          DBANK58P
+028200 READ-NEXT-ACC-EXIT.                                              DBANK58P
+028300     EXIT.                                                        DBANK58P
+028400                                                                  DBANK58P
+028500******************************************************************DBANK58P
+028600* Check file open OK                                            * DBANK58P
+028700******************************************************************DBANK58P
+028800 CHECK-OPEN.                                                      DBANK58P
+028900     IF WS-IO-STATUS IS EQUAL TO '00'                             DBANK58P
+029000        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK58P
+029100        STRING WS-FILE       DELIMITED BY ' '                     DBANK58P
+029200               ' opened ok' DELIMITED BY SIZE                     DBANK58P
+029300          INTO WS-CONSOLE-MESSAGE                                 DBANK58P
+029400        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK58P
+029500     ELSE                                                         DBANK58P
+029600        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK58P
+029700        STRING WS-FILE          DELIMITED BY ' '                  DBANK58P
+029800               ' did not open' DELIMITED BY SIZE                  DBANK58P
+029900          INTO WS-CONSOLE-MESSAGE                                 DBANK58P
+030000        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK58P
+030100        PERFORM DISPLAY-IO-STATUS                                 DBANK58P
+030200        ADD 1 TO WS-OPEN-ERROR                                    DBANK58P
+030300     END-IF.                                                      DBANK58P
+030400 CHECK-OPEN-EXIT.                                                 DBANK58P
+030500     EXIT.                                                        DBANK58P
+030600                                                                  DBANK58P
+030700******************************************************************DBANK58P
+030800* Display the file status bytes. This routine will display as  *  DBANK58P
+030900* two digits if the full two byte file status is numeric. If    * DBANK58P
+031000* second byte is non-numeric then it will be treated as a       * DBANK58P
+031100* binary number.                                                * DBANK58P
+031200******************************************************************DBANK58P
+031300 DISPLAY-IO-STATUS.                                               DBANK58P
+031400     IF WS-IO-STATUS NUMERIC                                      DBANK58P
+031500        MOVE SPACE TO WS-CONSOLE-MESSAGE                          DBANK58P
+031600        STRING 'File status -' DELIMITED BY SIZE                  DBANK58P
+031700               WS-IO-STATUS   DELIMITED BY SIZE                   DBANK58P
+031800          INTO WS-CONSOLE-MESSAGE                                 DBANK58P
+031900        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK58P
+032000     ELSE                                                         DBANK58P
+032100        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     DBANK58P
+032200        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    DBANK58P
+032300        MOVE SPACE TO WS-CONSOLE-MESSAGE                          DBANK58P
+032400        STRING 'File status -' DELIMITED BY SIZE                  DBANK58P
+032500               WS-IO-STAT1    DELIMITED BY SIZE                   DBANK58P
+032600               '/'            DELIMITED BY SIZE                   DBANK58P
+032700               WS-TWO-BYTES   DELIMITED BY SIZE                   DBANK58P
+032800          INTO WS-CONSOLE-MESSAGE                                 DBANK58P
+032900        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK58P
+033000     END-IF.                                                      DBANK58P
+033100                                                                  DBANK58P
+033200******************************************************************DBANK58P
+033300* Display CONSOLE messages...                                   * DBANK58P
+033400******************************************************************DBANK58P
+033500 DISPLAY-CONSOLE-MESSAGE.                                         DBANK58P
+033600     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.              DBANK58P
+033700     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       DBANK58P
+033800                                                                  DBANK58P
+033900 COPY CTIMERP.                                                    DBANK58P
+034000                                                                  DBANK58P
+034100* $ Version 5.94a sequenced on Thursday 20 Sep 2007 at 9:00am     DBANK58P
