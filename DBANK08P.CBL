@@ -91,6 +91,9 @@
 009100        BAC-REC-PID IS NOT EQUAL TO CD08I-CONTACT-ID              DBANK08P
 009200        GO TO ACCOUNT-FETCH-LOOP-EXIT                             DBANK08P
 009300     ELSE                                                         DBANK08P
+009350        IF BAC-REC-ACC-IS-CLOSED                                   DBANK08P
+009360           GO TO ACCOUNT-FETCH-LOOP                                DBANK08P
+009370        END-IF                                                     DBANK08P
 009400        ADD 1 TO CD08O-COUNT                                      DBANK08P
 009500        GO TO ACCOUNT-FETCH-LOOP                                  DBANK08P
 009600     END-IF.                                                      DBANK08P
