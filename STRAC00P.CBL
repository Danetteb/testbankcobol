@@ -37,6 +37,12 @@
 003700     88  TRACE-LEVEL-1                       VALUE '1'.           STRAC00P
 003800     88  TRACE-LEVEL-2                       VALUE '2'.           STRAC00P
 003900   05  WS-WTO-DATA.                                               STRAC00P
+003910     10  WS-WTO-DATE                         PIC X(8).            STRAC00P
+003920     10  FILLER                              PIC X(1)             STRAC00P
+003930         VALUE SPACE.                                             STRAC00P
+003940     10  WS-WTO-TIME                         PIC X(8).            STRAC00P
+003950     10  FILLER                              PIC X(1)             STRAC00P
+003960         VALUE SPACE.                                             STRAC00P
 004000     10  FILLER                              PIC X(7)             STRAC00P
 004100         VALUE 'Termid:'.                                         STRAC00P
 004200     10  WS-WTO-TERM                         PIC X(4).            STRAC00P
@@ -46,6 +52,12 @@
 004600     10  FILLER                              PIC X(10)            STRAC00P
 004700         VALUE ', Program:'.                                      STRAC00P
 004800     10  WS-WTO-PROG                         PIC X(8).            STRAC00P
+004810   05  WS-RESP                               PIC S9(8) COMP.      STRAC00P
+004820   05  WS-TRACE-QUEUE                        PIC X(8)             STRAC00P
+004830       VALUE 'TRACELVL'.                                          STRAC00P
+004840   05  WS-TRACE-LOG                          PIC X(4)             STRAC00P
+004850       VALUE 'TRCL'.                                              STRAC00P
+004860   05  WS-ABSTIME                            PIC S9(15) COMP-3.   STRAC00P
 004900                                                                  STRAC00P
 005000 COPY DFHAID.                                                     STRAC00P
 005100                                                                  STRAC00P
@@ -56,8 +68,21 @@
 005600 LINKAGE SECTION.                                                 STRAC00P
 005700 01  DFHCOMMAREA.                                                 STRAC00P
 005800   05  LK-CALLING-RTN                        PIC X(8).            STRAC00P
+005810   05  LK-TRACE-LEVEL                        PIC X(1).            STRAC00P
 005900                                                                  STRAC00P
 006000 PROCEDURE DIVISION.                                              STRAC00P
+006010***************************************************************** STRAC00P
+006017* Timestamp this audit entry - every trace/audit record should  * STRAC00P
+006024* show the date and time it was written, not just who wrote it  * STRAC00P
+006031***************************************************************** STRAC00P
+006038     EXEC CICS ASKTIME                                            STRAC00P
+006045               ABSTIME(WS-ABSTIME)                                STRAC00P
+006052     END-EXEC.                                                    STRAC00P
+006059     EXEC CICS FORMATTIME                                         STRAC00P
+006066               ABSTIME(WS-ABSTIME)                                STRAC00P
+006073               YYYYMMDD(WS-WTO-DATE)                              STRAC00P
+006080               TIME(WS-WTO-TIME)                                  STRAC00P
+006087     END-EXEC.                                                    STRAC00P
 006100***************************************************************** STRAC00P
 006200* Store our transaction-id in msg                               * STRAC00P
 006300***************************************************************** STRAC00P
@@ -77,10 +102,45 @@
 007700        MOVE LK-CALLING-RTN(1:EIBCALEN) TO WS-WTO-PROG            STRAC00P
 007800     END-IF.                                                      STRAC00P
 007900                                                                  STRAC00P
+007901***************************************************************** STRAC00P
+007904* Pick up our trace level - a caller may pass a new level to    * STRAC00P
+007907* set, otherwise we retrieve whatever level is currently set    * STRAC00P
+007910***************************************************************** STRAC00P
+007913     IF EIBCALEN IS GREATER THAN LENGTH OF WS-PROGRAM-ID          STRAC00P
+007916        MOVE LK-TRACE-LEVEL TO WS-TRACE-LEVEL                     STRAC00P
+007919        EXEC CICS DELETEQ TS                                      STRAC00P
+007922                  QUEUE(WS-TRACE-QUEUE)                           STRAC00P
+007925                  RESP(WS-RESP)                                   STRAC00P
+007928        END-EXEC                                                  STRAC00P
+007931        EXEC CICS WRITEQ TS                                       STRAC00P
+007934                  QUEUE(WS-TRACE-QUEUE)                           STRAC00P
+007937                  FROM(WS-TRACE-LEVEL)                            STRAC00P
+007940                  LENGTH(LENGTH OF WS-TRACE-LEVEL)                STRAC00P
+007943                  ITEM(1)                                         STRAC00P
+007946        END-EXEC                                                  STRAC00P
+007949     ELSE                                                         STRAC00P
+007952        MOVE 0 TO WS-RESP                                         STRAC00P
+007955        EXEC CICS READQ TS                                        STRAC00P
+007958                  QUEUE(WS-TRACE-QUEUE)                           STRAC00P
+007961                  INTO(WS-TRACE-LEVEL)                            STRAC00P
+007964                  LENGTH(LENGTH OF WS-TRACE-LEVEL)                STRAC00P
+007967                  ITEM(1)                                         STRAC00P
+007970                  RESP(WS-RESP)                                   STRAC00P
+007973        END-EXEC                                                  STRAC00P
+007976        IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                STRAC00P
+007979           MOVE '0' TO WS-TRACE-LEVEL                             STRAC00P
+007982        END-IF                                                    STRAC00P
+007985     END-IF.                                                      STRAC00P
 008000***************************************************************** STRAC00P
 008100* Display the msg                                               * STRAC00P
 008200***************************************************************** STRAC00P
 008300     IF NOT TRACE-LEVEL-0                                         STRAC00P
+008310        EXEC CICS WRITEQ TD                                       STRAC00P
+008320                  QUEUE(WS-TRACE-LOG)                             STRAC00P
+008330                  FROM(WS-WTO-DATA)                               STRAC00P
+008340                  LENGTH(LENGTH OF WS-WTO-DATA)                   STRAC00P
+008350                  RESP(WS-RESP)                                   STRAC00P
+008360        END-EXEC                                                  STRAC00P
 008400        IF EIBTRMID IS NOT EQUAL TO SPACES                        STRAC00P
 008500           EXEC CICS WRITE                                        STRAC00P
 008600                     OPERATOR                                     STRAC00P
