@@ -54,7 +54,9 @@
 005400     88  WS-SEL-OPTION-PRINT                 VALUE 'P'.           BBANK20P
 005500     88  WS-SEL-OPTION-INFO                  VALUE 'I'.           BBANK20P
 005600     88  WS-SEL-OPTION-ERRORS                VALUE 'Z'.           BBANK20P
-005700   05  WS-SEL-MATRIX                         PIC X(7).            BBANK20P
+005650     88  WS-SEL-OPTION-NEWACCT               VALUE 'N'.           BBANK20P
+005660     88  WS-SEL-OPTION-CLOSEACCT              VALUE 'C'.           BBANK20P
+005700  05  WS-SEL-MATRIX                         PIC X(9).             BBANK20P
 005800                                                                  BBANK20P
 005900 01  WS-BANK-DATA.                                                BBANK20P
 006000 COPY CBANKDAT.                                                   BBANK20P
@@ -192,8 +194,10 @@
 019200        MOVE LOW-VALUES TO BANK-SCR20-SEL5IP                      BBANK20P
 019300        MOVE LOW-VALUES TO BANK-SCR20-SEL6IP                      BBANK20P
 019400        MOVE LOW-VALUES TO BANK-SCR20-SEL7IP                      BBANK20P
+019450        MOVE LOW-VALUES TO BANK-SCR20-SEL8IP                      BBANK20P
+019460        MOVE LOW-VALUES TO BANK-SCR20-SEL9IP                      BBANK20P
 019500        IF GUEST                                                  BBANK20P
-019600           MOVE 'LI     ' TO WS-SEL-MATRIX                        BBANK20P
+019600           MOVE 'LI       ' TO WS-SEL-MATRIX                      BBANK20P
 019700        ELSE                                                      BBANK20P
 019800          MOVE SPACES TO CD08-DATA                                BBANK20P
 019900          MOVE BANK-USERID TO CD08I-CONTACT-ID                    BBANK20P
@@ -201,23 +205,23 @@
 020100          COPY CBANKX08.                                          BBANK20P
 020200          IF CD08O-COUNT IS EQUAL TO 0                            BBANK20P
 020300             IF PROBLEM-USER                                      BBANK20P
-020400                MOVE 'LIZ    ' TO WS-SEL-MATRIX                   BBANK20P
+020400                MOVE 'LIZ      ' TO WS-SEL-MATRIX                 BBANK20P
 020500             ELSE                                                 BBANK20P
-020600                MOVE 'LI     ' TO WS-SEL-MATRIX                   BBANK20P
+020600                MOVE 'LI       ' TO WS-SEL-MATRIX                 BBANK20P
 020700             END-IF                                               BBANK20P
 020800          END-IF                                                  BBANK20P
 020900          IF CD08O-COUNT IS EQUAL TO 1                            BBANK20P
 021000             IF PROBLEM-USER                                      BBANK20P
-021100                MOVE 'DULPIZ ' TO WS-SEL-MATRIX                   BBANK20P
+021100                MOVE 'DULPIZN C' TO WS-SEL-MATRIX                 BBANK20P
 021200             ELSE                                                 BBANK20P
-021300                MOVE 'DULPI  ' TO WS-SEL-MATRIX                   BBANK20P
+021300                MOVE 'DULPIN  C' TO WS-SEL-MATRIX                 BBANK20P
 021400             END-IF                                               BBANK20P
 021500          END-IF                                                  BBANK20P
 021600          IF CD08O-COUNT IS GREATER THAN 1                        BBANK20P
 021700             IF PROBLEM-USER                                      BBANK20P
-021800                MOVE 'DXULPIZ' TO WS-SEL-MATRIX                   BBANK20P
+021800                MOVE 'DXULPIZNC' TO WS-SEL-MATRIX                 BBANK20P
 021900             ELSE                                                 BBANK20P
-022000                MOVE 'DXULPI ' TO WS-SEL-MATRIX                   BBANK20P
+022000                MOVE 'DXULPIN C' TO WS-SEL-MATRIX                 BBANK20P
 022100             END-IF                                               BBANK20P
 022200          END-IF                                                  BBANK20P
 022300        END-IF                                                    BBANK20P
@@ -263,7 +267,13 @@
 026300     END-IF.                                                      BBANK20P
 026400     IF BANK-SCR20-SEL7IP IS NOT EQUAL TO LOW-VALUES              BBANK20P
 026500        MOVE BANK-SCR20-SEL7ID TO WS-SEL-OPTION                   BBANK20P
+026550     END-IF.                                                      BBANK20P
+026560     IF BANK-SCR20-SEL8IP IS NOT EQUAL TO LOW-VALUES              BBANK20P
+026570        MOVE BANK-SCR20-SEL8ID TO WS-SEL-OPTION                   BBANK20P
 026600     END-IF.                                                      BBANK20P
+026610     IF BANK-SCR20-SEL9IP IS NOT EQUAL TO LOW-VALUES              BBANK20P
+026620        MOVE BANK-SCR20-SEL9ID TO WS-SEL-OPTION                   BBANK20P
+026630     END-IF.                                                      BBANK20P
 026700                                                                  BBANK20P
 026800     IF WS-SEL-OPTION IS EQUAL TO 'D'                             BBANK20P
 026900        MOVE 'BBANK30P' TO BANK-NEXT-PROG                         BBANK20P
@@ -304,6 +314,16 @@
 030400        GO TO COMMON-RETURN                                       BBANK20P
 030500     END-IF.                                                      BBANK20P
 030600                                                                  BBANK20P
+030610     IF WS-SEL-OPTION IS EQUAL TO 'N'                             BBANK20P
+030620        MOVE 'BBANK45P' TO BANK-NEXT-PROG                         BBANK20P
+030630        GO TO COMMON-RETURN                                       BBANK20P
+030640     END-IF.                                                      BBANK20P
+030650                                                                  BBANK20P
+030660     IF WS-SEL-OPTION IS EQUAL TO 'C'                             BBANK20P
+030670        MOVE 'BBANK46P' TO BANK-NEXT-PROG                         BBANK20P
+030680        GO TO COMMON-RETURN                                       BBANK20P
+030690     END-IF.                                                      BBANK20P
+030650                                                                  BBANK20P
 030700***************************************************************** BBANK20P
 030800* If we get this far then we have an error in our logic as we   * BBANK20P
 030900* don't know where to go next.                                  * BBANK20P
@@ -345,6 +365,12 @@
 034500     IF BANK-SCR20-SEL7IP IS NOT EQUAL TO LOW-VALUES              BBANK20P
 034600        ADD 1 TO WS-SEL-COUNT                                     BBANK20P
 034700     END-IF.                                                      BBANK20P
+034710     IF BANK-SCR20-SEL8IP IS NOT EQUAL TO LOW-VALUES              BBANK20P
+034720        ADD 1 TO WS-SEL-COUNT                                     BBANK20P
+034730     END-IF.                                                      BBANK20P
+034740     IF BANK-SCR20-SEL9IP IS NOT EQUAL TO LOW-VALUES              BBANK20P
+034750        ADD 1 TO WS-SEL-COUNT                                     BBANK20P
+034760     END-IF.                                                      BBANK20P
 034800                                                                  BBANK20P
 034900                                                                  BBANK20P
 035000     IF WS-SEL-COUNT IS EQUAL TO ZERO                             BBANK20P
@@ -405,6 +431,14 @@
 040500        MOVE 'Generate problems / errors'                         BBANK20P
 040600          TO BANK-SCR20-TX (WS-SUB1)                              BBANK20P
 040700     END-IF.                                                      BBANK20P
+040710     IF BANK-SCR20-ID (WS-SUB1) IS EQUAL TO 'N'                   BBANK20P
+040720        MOVE 'Open a new account'                                 BBANK20P
+040730          TO BANK-SCR20-TX (WS-SUB1)                              BBANK20P
+040740     END-IF.                                                      BBANK20P
+040750     IF BANK-SCR20-ID (WS-SUB1) IS EQUAL TO 'C'                   BBANK20P
+040760        MOVE 'Close an account'                                   BBANK20P
+040770          TO BANK-SCR20-TX (WS-SUB1)                              BBANK20P
+040780     END-IF.                                                      BBANK20P
 040800     GO TO POPULATE-OPTIONS-LOOP.                                 BBANK20P
 040900 POPULATE-OPTIONS-EXIT.                                           BBANK20P
 041000     EXIT.                                                        BBANK20P
