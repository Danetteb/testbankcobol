@@ -0,0 +1,81 @@
+000100***************************************************************** UPINHASH
+000200*                                                               * UPINHASH
+000300*   Copyright (C) 1998-2006 Micro Focus. All Rights Reserved.   * UPINHASH
+000400*   This demonstration program is provided for use by users     * UPINHASH
+000500*   of Micro Focus products and may be used, modified and       * UPINHASH
+000600*   distributed as part of your application provided that       * UPINHASH
+000700*   you properly acknowledge the copyright of Micro Focus       * UPINHASH
+000800*   in this material.                                           * UPINHASH
+000900*                                                               * UPINHASH
+001000***************************************************************** UPINHASH
+001100                                                                  UPINHASH
+001200***************************************************************** UPINHASH
+001300* Program:     UPINHASH.CBL                                     * UPINHASH
+001400* Function:    One-way hash of a users ATM PIN for storage      * UPINHASH
+001500***************************************************************** UPINHASH
+001600                                                                  UPINHASH
+001700 IDENTIFICATION DIVISION.                                         UPINHASH
+001800 PROGRAM-ID.                                                      UPINHASH
+001900     UPINHASH.                                                    UPINHASH
+002000 DATE-WRITTEN.                                                    UPINHASH
+002100     September 2007.                                              UPINHASH
+002200 DATE-COMPILED.                                                   UPINHASH
+002300     Today.                                                       UPINHASH
+002400                                                                  UPINHASH
+002500 ENVIRONMENT DIVISION.                                            UPINHASH
+002600                                                                  UPINHASH
+002700 DATA DIVISION.                                                   UPINHASH
+002800 WORKING-STORAGE SECTION.                                         UPINHASH
+002900 01  WS-MISC-STORAGE.                                             UPINHASH
+003000   05  WS-PROGRAM-ID                         PIC X(8)             UPINHASH
+003100       VALUE 'UPINHASH'.                                          UPINHASH
+003200   05  WS-PIN-CHARS                          PIC X(4).            UPINHASH
+003300   05  WS-SUB                                PIC S9(4) COMP.      UPINHASH
+003400   05  WS-CHAR                               PIC X(1).            UPINHASH
+003500   05  WS-CHAR-POS                           PIC S9(4) COMP.      UPINHASH
+003600   05  WS-HASH-ACCUM                         PIC 9(8).            UPINHASH
+003700   05  WS-HASH-MULT                          PIC 9(12).           UPINHASH
+003800   05  WS-HASH-WORK                          PIC 9(10).           UPINHASH
+003900   05  WS-HASH-REM                           PIC 9(8).            UPINHASH
+004000 01  WS-COLLATE-TABLE.                                            UPINHASH
+004100   05  WS-COLLATE-TBL-1                      PIC X(48)            UPINHASH
+004200       VALUE ' !"#$%&''()*+,-./0123456789:;<=>?@ABCDEFGHIJKLMNO'. UPINHASH
+004300   05  WS-COLLATE-TBL-2                      PIC X(47)            UPINHASH
+004400       VALUE 'PQRSTUVWXYZ[\]^_`abcdefghijklmnopqrstuvwxyz{|}~'.   UPINHASH
+004500 01  WS-COLLATE-TBL REDEFINES WS-COLLATE-TABLE                    UPINHASH
+004600                                              PIC X(95).          UPINHASH
+004700                                                                  UPINHASH
+004800 LINKAGE SECTION.                                                 UPINHASH
+004900 01  LK-HASH-PIN                             PIC X(4).            UPINHASH
+005000 01  LK-HASH-VALUE                           PIC X(8).            UPINHASH
+005100                                                                  UPINHASH
+005200 PROCEDURE DIVISION USING LK-HASH-PIN                             UPINHASH
+005300                          LK-HASH-VALUE.                          UPINHASH
+005400     MOVE LK-HASH-PIN TO WS-PIN-CHARS.                            UPINHASH
+005500     MOVE 0 TO WS-SUB.                                            UPINHASH
+005600     MOVE 0 TO WS-HASH-ACCUM.                                     UPINHASH
+005700     PERFORM HASH-ONE-CHAR 4 TIMES.                               UPINHASH
+005800     COMPUTE WS-HASH-WORK = (WS-HASH-ACCUM * 9901) + 7919.        UPINHASH
+005900     DIVIDE WS-HASH-WORK BY 99999989 GIVING WS-HASH-WORK          UPINHASH
+006000            REMAINDER WS-HASH-REM.                                UPINHASH
+006100     MOVE WS-HASH-REM TO LK-HASH-VALUE.                           UPINHASH
+006200     GOBACK.                                                      UPINHASH
+006300                                                                  UPINHASH
+006400******************************************************************UPINHASH
+006500* Fold one character of the PIN into the running hash value     * UPINHASH
+006600* using its position in the printable character set, so the     * UPINHASH
+006700* result depends on every byte of the PIN and not just a        * UPINHASH
+006800* simple linear function of its numeric value.                  * UPINHASH
+006900******************************************************************UPINHASH
+007000 HASH-ONE-CHAR.                                                   UPINHASH
+007100     ADD 1 TO WS-SUB.                                             UPINHASH
+007200     MOVE WS-PIN-CHARS (WS-SUB:1) TO WS-CHAR.                     UPINHASH
+007300     MOVE 0 TO WS-CHAR-POS.                                       UPINHASH
+007400     INSPECT WS-COLLATE-TBL TALLYING WS-CHAR-POS                  UPINHASH
+007500         FOR CHARACTERS BEFORE INITIAL WS-CHAR.                   UPINHASH
+007600     COMPUTE WS-HASH-MULT = (WS-HASH-ACCUM * 131) +               UPINHASH
+007700         (WS-CHAR-POS * WS-SUB) + 17.                             UPINHASH
+007800     DIVIDE WS-HASH-MULT BY 99999989 GIVING WS-HASH-WORK          UPINHASH
+007900            REMAINDER WS-HASH-ACCUM.                              UPINHASH
+008000                                                                  UPINHASH
+008100* $ Version 5.94a sequenced on Sunday 9 Aug 2026 at 5:00pm        UPINHASH
