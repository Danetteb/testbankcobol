@@ -0,0 +1,83 @@
+000100***************************************************************** UDATECNV
+000200*                                                               * UDATECNV
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * UDATECNV
+000400*   This demonstration program is provided for use by users     * UDATECNV
+000500*   of Micro Focus products and may be used, modified and       * UDATECNV
+000600*   distributed as part of your application provided that       * UDATECNV
+000700*   you properly acknowledge the copyright of Micro Focus       * UDATECNV
+000800*   in this material.                                           * UDATECNV
+000900*                                                               * UDATECNV
+001000***************************************************************** UDATECNV
+001100                                                                  UDATECNV
+001200***************************************************************** UDATECNV
+001300* Program:     UDATECNV.CBL                                     * UDATECNV
+001400* Function:    Convert a date between ISO (CCYYMMDD) and        * UDATECNV
+001500*              DD-MMM-YYYY display formats                      * UDATECNV
+001600***************************************************************** UDATECNV
+001700                                                                  UDATECNV
+001800 IDENTIFICATION DIVISION.                                         UDATECNV
+001900 PROGRAM-ID.                                                      UDATECNV
+002000     UDATECNV.                                                    UDATECNV
+002100 DATE-WRITTEN.                                                    UDATECNV
+002200     September 2002.                                              UDATECNV
+002300 DATE-COMPILED.                                                   UDATECNV
+002400     Today.                                                       UDATECNV
+002500                                                                  UDATECNV
+002600 ENVIRONMENT DIVISION.                                            UDATECNV
+002700                                                                  UDATECNV
+002800 DATA DIVISION.                                                   UDATECNV
+002900 WORKING-STORAGE SECTION.                                         UDATECNV
+003000 01  WS-MISC-STORAGE.                                             UDATECNV
+003100   05  WS-PROGRAM-ID                         PIC X(8)             UDATECNV
+003200       VALUE 'UDATECNV'.                                          UDATECNV
+003300   05  WS-YYYY                               PIC 9(4).            UDATECNV
+003400   05  WS-MM                                 PIC 9(2).            UDATECNV
+003500   05  WS-DD                                 PIC 9(2).            UDATECNV
+003600   05  WS-MMM                                PIC X(3).            UDATECNV
+003700                                                                  UDATECNV
+003800 01  WS-MONTH-TABLE.                                              UDATECNV
+003900   05  FILLER                                PIC X(36)            UDATECNV
+004000       VALUE 'JANFEBMARAPRMAYJUNJULAUGSEPOCTNOVDEC'.              UDATECNV
+004100 01  WS-MONTH-TABLE-R REDEFINES WS-MONTH-TABLE.                   UDATECNV
+004200   05  WS-MONTH-NAME                          PIC X(3)             UDATECNV
+004300       OCCURS 12 TIMES.                                           UDATECNV
+004400                                                                  UDATECNV
+004500 LINKAGE SECTION.                                                 UDATECNV
+004600 01  LK-TIME-DATE-WORK-AREA.                                      UDATECNV
+004700 COPY CDATED.                                                     UDATECNV
+004800                                                                  UDATECNV
+004900 PROCEDURE DIVISION USING LK-TIME-DATE-WORK-AREA.                 UDATECNV
+005000 0000-MAINLINE.                                                   UDATECNV
+005100     MOVE SPACES TO DDO-DATA.                                     UDATECNV
+005200     IF DDI-ISO                                                   UDATECNV
+005300        PERFORM 1000-FROM-ISO THRU 1000-EXIT                      UDATECNV
+005400     END-IF.                                                      UDATECNV
+005500     GOBACK.                                                      UDATECNV
+005600                                                                  UDATECNV
+005700***************************************************************** UDATECNV
+005800* Break the incoming CCYYMMDD apart and rebuild in the          * UDATECNV
+005900* requested output format                                      * UDATECNV
+006000***************************************************************** UDATECNV
+006100 1000-FROM-ISO.                                                   UDATECNV
+006200     MOVE DDI-DATA (1:4) TO WS-YYYY.                              UDATECNV
+006300     MOVE DDI-DATA (5:2) TO WS-MM.                                UDATECNV
+006400     MOVE DDI-DATA (7:2) TO WS-DD.                                UDATECNV
+006500     IF DDO-DD-MMM-YYYY                                           UDATECNV
+006600        IF WS-MM IS GREATER THAN ZERO AND                         UDATECNV
+006700           WS-MM IS NOT GREATER THAN 12                           UDATECNV
+006800           MOVE WS-MONTH-NAME (WS-MM) TO WS-MMM                   UDATECNV
+006900        ELSE                                                      UDATECNV
+007000           MOVE '???' TO WS-MMM                                   UDATECNV
+007100        END-IF                                                    UDATECNV
+007200        STRING WS-DD      DELIMITED BY SIZE                       UDATECNV
+007300                '-'       DELIMITED BY SIZE                       UDATECNV
+007400                WS-MMM    DELIMITED BY SIZE                       UDATECNV
+007500                '-'       DELIMITED BY SIZE                       UDATECNV
+007600                WS-YYYY   DELIMITED BY SIZE                       UDATECNV
+007700           INTO DDO-DATA                                          UDATECNV
+007800        END-STRING                                                UDATECNV
+007900     END-IF.                                                      UDATECNV
+008000 1000-EXIT.                                                       UDATECNV
+008100     EXIT.                                                        UDATECNV
+008200                                                                  UDATECNV
+008300* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      UDATECNV
