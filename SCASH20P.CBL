@@ -293,8 +293,9 @@
 029300     MOVE CASH-ATM2-DSC4 TO ATM-OP20-DSC4.                        SCASH20P
 029400     MOVE CASH-ATM2-ACC5 TO ATM-OP20-ACC5.                        SCASH20P
 029500     MOVE CASH-ATM2-DSC5 TO ATM-OP20-DSC5.                        SCASH20P
-029600                                                                  SCASH20P
-029700 SEND-OUTPUT-EXIT.                                                SCASH20P
-029800     EXIT.                                                        SCASH20P
-029900                                                                  SCASH20P
-030000* $ Version 5.90a sequenced on Friday 1 Dec 2006 at 6:00pm        SCASH20P
+029600     MOVE CASH-ATM2-MORE-ACCTS TO ATM-OP20-MORE-ACCTS.            SCASH20P
+029700                                                                  SCASH20P
+029800 SEND-OUTPUT-EXIT.                                                SCASH20P
+029900     EXIT.                                                        SCASH20P
+030000                                                                  SCASH20P
+030100* $ Version 5.90a sequenced on Friday 1 Dec 2006 at 6:00pm        SCASH20P
