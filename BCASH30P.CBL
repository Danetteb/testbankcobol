@@ -0,0 +1,92 @@
+000100******************************************************************BCASH30P
+000200*                                                                *BCASH30P
+000300*   Copyright (C) 1998-2006 Micro Focus. All Rights Reserved.   * BCASH30P
+000400*   This demonstration program is provided for use by users     * BCASH30P
+000500*   of Micro Focus products and may be used, modified and       * BCASH30P
+000600*   distributed as part of your application provided that       * BCASH30P
+000700*   you properly acknowledge the copyright of Micro Focus       * BCASH30P
+000800*   in this material.                                           * BCASH30P
+000900*                                                                *BCASH30P
+001000******************************************************************BCASH30P
+001100                                                                  BCASH30P
+001200******************************************************************BCASH30P
+001300* Program:     BCASH30P.CBL                                     * BCASH30P
+001400* Layer:       Business logic                                   * BCASH30P
+001500* Function:    Change a user's PIN                              * BCASH30P
+001600******************************************************************BCASH30P
+001700                                                                  BCASH30P
+001800 IDENTIFICATION DIVISION.                                         BCASH30P
+001900 PROGRAM-ID.                                                      BCASH30P
+002000     BCASH30P.                                                    BCASH30P
+002100 DATE-WRITTEN.                                                    BCASH30P
+002200     September 2007.                                              BCASH30P
+002300 DATE-COMPILED.                                                   BCASH30P
+002400     Today.                                                       BCASH30P
+002500                                                                  BCASH30P
+002600 ENVIRONMENT DIVISION.                                            BCASH30P
+002700                                                                  BCASH30P
+002800 DATA DIVISION.                                                   BCASH30P
+002900 WORKING-STORAGE SECTION.                                         BCASH30P
+003000 01  WS-MISC-STORAGE.                                             BCASH30P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             BCASH30P
+003200       VALUE 'BCASH30P'.                                          BCASH30P
+003300   05  WS-COMMAREA-LENGTH                    PIC 9(5).            BCASH30P
+003400                                                                  BCASH30P
+003500 01  WS-CASH-DATA.                                                BCASH30P
+003600 COPY CCASHDAT.                                                   BCASH30P
+003700                                                                  BCASH30P
+003800 01  WS-PERSON-DATA.                                              BCASH30P
+003900 COPY CCASHD03.                                                   BCASH30P
+004000                                                                  BCASH30P
+004100 COPY CABENDD.                                                    BCASH30P
+004200                                                                  BCASH30P
+004300 LINKAGE SECTION.                                                 BCASH30P
+004400 01  DFHCOMMAREA.                                                 BCASH30P
+004500   05  LK-COMMAREA                           PIC X(6144).         BCASH30P
+004600                                                                  BCASH30P
+004700 COPY CENTRY.                                                     BCASH30P
+004800******************************************************************BCASH30P
+004900* Make ourselves re-entrant                                     * BCASH30P
+005000******************************************************************BCASH30P
+005100                                                                  BCASH30P
+005200******************************************************************BCASH30P
+005300* Move the passed area to our area                              * BCASH30P
+005400******************************************************************BCASH30P
+005500     MOVE DFHCOMMAREA (1:LENGTH OF WS-CASH-DATA) TO WS-CASH-DATA. BCASH30P
+005600                                                                  BCASH30P
+005700******************************************************************BCASH30P
+005800* Ensure error message is cleared                               * BCASH30P
+005900******************************************************************BCASH30P
+006000     MOVE SPACES TO CASH-ERROR-MSG.                               BCASH30P
+006100                                                                  BCASH30P
+006200******************************************************************BCASH30P
+006300* This is the main process. The old PIN has already been       *  BCASH30P
+006400* validated by BCASH10P before we were called - check the new  *  BCASH30P
+006500* PIN is a sensible value before we try to store it             * BCASH30P
+006600******************************************************************BCASH30P
+006700     SET CASH-PIN-STATUS-BAD-NEW-PIN TO TRUE.                     BCASH30P
+006800     IF CASH-NEW-PIN IS NOT NUMERIC                               BCASH30P
+006900        MOVE 'New PIN must be 4 numeric digits' TO CASH-ERROR-MSG BCASH30P
+007000        GO TO COMMON-RETURN                                       BCASH30P
+007100     END-IF.                                                      BCASH30P
+007200     IF CASH-NEW-PIN IS EQUAL TO CASH-PIN                         BCASH30P
+007300        MOVE 'New PIN must differ from old PIN' TO CASH-ERROR-MSG BCASH30P
+007400        GO TO COMMON-RETURN                                       BCASH30P
+007500     END-IF.                                                      BCASH30P
+007600                                                                  BCASH30P
+007700     MOVE SPACES TO CD03-DATA.                                    BCASH30P
+007800     MOVE CASH-USERID TO CD03I-CONTACT-ID.                        BCASH30P
+007900     MOVE CASH-NEW-PIN TO CD03I-NEW-PIN.                          BCASH30P
+008000* Now go and store the new PIN                                    BCASH30P
+008100 COPY CCASHX03.                                                   BCASH30P
+008200     IF CD03O-STATUS-OK                                           BCASH30P
+008300        SET CASH-PIN-STATUS-CHANGED TO TRUE                       BCASH30P
+008400        MOVE SPACES TO CASH-ERROR-MSG                             BCASH30P
+008500     ELSE                                                         BCASH30P
+008600        SET CASH-PIN-STATUS-INVALID TO TRUE                       BCASH30P
+008700        MOVE 'Unable to update PIN' TO CASH-ERROR-MSG             BCASH30P
+008800     END-IF.                                                      BCASH30P
+008900                                                                  BCASH30P
+009000 COMMON-RETURN.                                                   BCASH30P
+009100     MOVE WS-CASH-DATA TO DFHCOMMAREA (1:LENGTH OF WS-CASH-DATA). BCASH30P
+009200 COPY CRETURN.                                                    BCASH30P
