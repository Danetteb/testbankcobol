@@ -0,0 +1,238 @@
+000100****************************************************************  BBANK71P
+000200*                                                                 BBANK71P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * BBANK71P
+000400*   This demonstration program is provided for use by users     * BBANK71P
+000500*   of Micro Focus products and may be used, modified and       * BBANK71P
+000600*   distributed as part of your application provided that       * BBANK71P
+000700*   you properly acknowledge the copyright of Micro Focus       * BBANK71P
+000800*   in this material.                                           * BBANK71P
+000900*                                                                 BBANK71P
+001000****************************************************************  BBANK71P
+001100                                                                  BBANK71P
+001200****************************************************************  BBANK71P
+001300* Program:     BBANK71P.CBL                                     * BBANK71P
+001400* Layer:       Business logic                                   * BBANK71P
+001500* Function:    Display the signed-on user's most recent loan    * BBANK71P
+001600*              quotes                                           * BBANK71P
+001700****************************************************************  BBANK71P
+001800                                                                  BBANK71P
+001900 IDENTIFICATION DIVISION.                                         BBANK71P
+002000 PROGRAM-ID.                                                      BBANK71P
+002100     BBANK71P.                                                    BBANK71P
+002200 DATE-WRITTEN.                                                    BBANK71P
+002300     September 2007.                                              BBANK71P
+002400 DATE-COMPILED.                                                   BBANK71P
+002500     Today.                                                       BBANK71P
+002600                                                                  BBANK71P
+002700 ENVIRONMENT DIVISION.                                            BBANK71P
+002800                                                                  BBANK71P
+002900 DATA DIVISION.                                                   BBANK71P
+003000 WORKING-STORAGE SECTION.                                         BBANK71P
+003100 01  WS-MISC-STORAGE.                                             BBANK71P
+003200   05  WS-PROGRAM-ID                       PIC X(8)               BBANK71P
+003300       VALUE 'BBANK71P'.                                          BBANK71P
+003400   05  WS-RETURN-FLAG                      PIC X(1).              BBANK71P
+003500     88  WS-RETURN-FLAG-OFF                VALUE LOW-VALUES.      BBANK71P
+003600     88  WS-RETURN-FLAG-ON                 VALUE '1'.             BBANK71P
+003700   05  WS-RETURN-MSG                       PIC X(75).             BBANK71P
+003800     88  WS-RETURN-MSG-OFF                 VALUE SPACES.          BBANK71P
+003900   05  WS-PFK-FLAG                         PIC X(1).              BBANK71P
+004000     88  PFK-VALID                         VALUE '0'.             BBANK71P
+004100     88  PFK-INVALID                       VALUE '1'.             BBANK71P
+004200   05  WS-ERROR-MSG                        PIC X(75).             BBANK71P
+004300   05  WS-EDIT-PRINCIPAL                   PIC ZZZZZZ9.           BBANK71P
+004400   05  WS-EDIT-RATE                        PIC Z9.999.            BBANK71P
+004500   05  WS-EDIT-TERM                        PIC ZZZZ9.             BBANK71P
+004600   05  WS-EDIT-PAYMENT                     PIC $$$$$9.99.         BBANK71P
+004700   05  WS-QUOTE-SUB                        PIC 9(1).              BBANK71P
+004800                                                                  BBANK71P
+004900 01  WS-BANK-DATA.                                                BBANK71P
+005000 COPY CBANKDAT.                                                   BBANK71P
+005100                                                                  BBANK71P
+005200 01  WS-HELP-DATA.                                                BBANK71P
+005300 COPY CHELPD01.                                                   BBANK71P
+005400                                                                  BBANK71P
+005500 01  WS-QUOTE-LIST.                                               BBANK71P
+005600 COPY CBANKD14.                                                   BBANK71P
+005700                                                                  BBANK71P
+005800 COPY CABENDD.                                                    BBANK71P
+005900                                                                  BBANK71P
+006000 LINKAGE SECTION.                                                 BBANK71P
+006100 01  DFHCOMMAREA.                                                 BBANK71P
+006200   05  LK-COMMAREA                         PIC X(6144).           BBANK71P
+006300                                                                  BBANK71P
+006400 COPY CENTRY.                                                     BBANK71P
+006500***************************************************************** BBANK71P
+006600* Make ourselves re-entrant                                     * BBANK71P
+006700***************************************************************** BBANK71P
+006800     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK71P
+006900                                                                  BBANK71P
+007000***************************************************************** BBANK71P
+007100* Move the passed area to our area                              * BBANK71P
+007200***************************************************************** BBANK71P
+007300     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK71P
+007400                                                                  BBANK71P
+007500***************************************************************** BBANK71P
+007600* Ensure error message is cleared                               * BBANK71P
+007700***************************************************************** BBANK71P
+007800     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK71P
+007900                                                                  BBANK71P
+008000***************************************************************** BBANK71P
+008100* This is the main process                                      * BBANK71P
+008200***************************************************************** BBANK71P
+008300                                                                  BBANK71P
+008400***************************************************************** BBANK71P
+008500* Save the passed return flag and then turn it off              * BBANK71P
+008600***************************************************************** BBANK71P
+008700     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK71P
+008800     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK71P
+008900                                                                  BBANK71P
+009000***************************************************************** BBANK71P
+009100* Check the AID to see if its valid at this point               * BBANK71P
+009200***************************************************************** BBANK71P
+009300     SET PFK-INVALID TO TRUE.                                     BBANK71P
+009400     IF BANK-AID-ENTER OR                                         BBANK71P
+009500        BANK-AID-PFK03 OR                                         BBANK71P
+009600        BANK-AID-PFK04                                            BBANK71P
+009700        SET PFK-VALID TO TRUE                                     BBANK71P
+009800     END-IF.                                                      BBANK71P
+009900     IF BANK-AID-PFK01 AND                                        BBANK71P
+010000        BANK-HELP-INACTIVE                                        BBANK71P
+010100        SET BANK-HELP-ACTIVE TO TRUE                              BBANK71P
+010200        SET PFK-VALID TO TRUE                                     BBANK71P
+010300     END-IF.                                                      BBANK71P
+010400     IF PFK-INVALID                                               BBANK71P
+010500        SET BANK-AID-ENTER TO TRUE                                BBANK71P
+010600     END-IF.                                                      BBANK71P
+010700                                                                  BBANK71P
+010800***************************************************************** BBANK71P
+010900* Check the AID to see if we have to quit                       * BBANK71P
+011000***************************************************************** BBANK71P
+011100     IF BANK-AID-PFK03                                            BBANK71P
+011200        MOVE 'BBANK71P' TO BANK-LAST-PROG                         BBANK71P
+011300        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK71P
+011400        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK71P
+011500        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK71P
+011600        GO TO COMMON-RETURN                                       BBANK71P
+011700     END-IF.                                                      BBANK71P
+011800                                                                  BBANK71P
+011900***************************************************************** BBANK71P
+012000* Check the to see if user needs or has been using help         * BBANK71P
+012100***************************************************************** BBANK71P
+012200     IF BANK-HELP-ACTIVE                                          BBANK71P
+012300        IF BANK-AID-PFK04                                         BBANK71P
+012400           SET BANK-HELP-INACTIVE TO TRUE                         BBANK71P
+012500           MOVE 00 TO BANK-HELP-SCREEN                            BBANK71P
+012600           MOVE 'BBANK71P' TO BANK-LAST-PROG                      BBANK71P
+012700           MOVE 'BBANK71P' TO BANK-NEXT-PROG                      BBANK71P
+012800           MOVE 'MBANK71' TO BANK-LAST-MAPSET                     BBANK71P
+012900           MOVE 'HELP71A' TO BANK-LAST-MAP                        BBANK71P
+013000           MOVE 'MBANK71' TO BANK-NEXT-MAPSET                     BBANK71P
+013100           MOVE 'BANK71A' TO BANK-NEXT-MAP                        BBANK71P
+013200           GO TO COMMON-RETURN                                    BBANK71P
+013300        ELSE                                                      BBANK71P
+013400           MOVE 01 TO BANK-HELP-SCREEN                            BBANK71P
+013500           MOVE 'BBANK71P' TO BANK-LAST-PROG                      BBANK71P
+013600           MOVE 'BBANK71P' TO BANK-NEXT-PROG                      BBANK71P
+013700           MOVE 'MBANK71' TO BANK-LAST-MAPSET                     BBANK71P
+013800           MOVE 'BANK71A' TO BANK-LAST-MAP                        BBANK71P
+013900           MOVE 'MBANK71' TO BANK-NEXT-MAPSET                     BBANK71P
+014000           MOVE 'HELP71A' TO BANK-NEXT-MAP                        BBANK71P
+014100           MOVE 'BANK71' TO HELP01I-SCRN                          BBANK71P
+014200           COPY CHELPX01.                                         BBANK71P
+014300           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK71P
+014400           GO TO COMMON-RETURN                                    BBANK71P
+014500     END-IF.                                                      BBANK71P
+014600                                                                  BBANK71P
+014700***************************************************************** BBANK71P
+014800* Check the AID to see if we have to return to previous screen  * BBANK71P
+014900***************************************************************** BBANK71P
+015000     IF BANK-AID-PFK04                                            BBANK71P
+015100        MOVE 'BBANK71P' TO BANK-LAST-PROG                         BBANK71P
+015200        MOVE 'BBANK70P' TO BANK-NEXT-PROG                         BBANK71P
+015300        MOVE 'MBANK70' TO BANK-NEXT-MAPSET                        BBANK71P
+015400        MOVE 'BANK70A' TO BANK-NEXT-MAP                           BBANK71P
+015500        SET BANK-AID-ENTER TO TRUE                                BBANK71P
+015600        GO TO COMMON-RETURN                                       BBANK71P
+015700     END-IF.                                                      BBANK71P
+015800                                                                  BBANK71P
+015900* Check if we have set the screen up before or is this 1st time   BBANK71P
+016000     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK71'                BBANK71P
+016100        MOVE 'BBANK71P' TO BANK-LAST-PROG                         BBANK71P
+016200        MOVE 'BBANK71P' TO BANK-NEXT-PROG                         BBANK71P
+016300        MOVE 'MBANK71' TO BANK-LAST-MAPSET                        BBANK71P
+016400        MOVE 'BANK71A' TO BANK-LAST-MAP                           BBANK71P
+016500        MOVE 'MBANK71' TO BANK-NEXT-MAPSET                        BBANK71P
+016600        MOVE 'BANK71A' TO BANK-NEXT-MAP                           BBANK71P
+016700        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK71P
+016800                POPULATE-SCREEN-DATA-EXIT                         BBANK71P
+016900        GO TO COMMON-RETURN                                       BBANK71P
+017000     END-IF.                                                      BBANK71P
+017100                                                                  BBANK71P
+017200* Redisplay - this is a read-only screen, just refresh the list   BBANK71P
+017300     MOVE 'BBANK71P' TO BANK-LAST-PROG.                           BBANK71P
+017400     MOVE 'BBANK71P' TO BANK-NEXT-PROG.                           BBANK71P
+017500     MOVE 'MBANK71' TO BANK-LAST-MAPSET.                          BBANK71P
+017600     MOVE 'BANK71A' TO BANK-LAST-MAP.                             BBANK71P
+017700     MOVE 'MBANK71' TO BANK-NEXT-MAPSET.                          BBANK71P
+017800     MOVE 'BANK71A' TO BANK-NEXT-MAP.                             BBANK71P
+017900     PERFORM POPULATE-SCREEN-DATA THRU                            BBANK71P
+018000             POPULATE-SCREEN-DATA-EXIT.                           BBANK71P
+018100     GO TO COMMON-RETURN.                                         BBANK71P
+018200                                                                  BBANK71P
+018300***************************************************************** BBANK71P
+018400* If we get this far then we have an error in our logic as we   * BBANK71P
+018500* don't know where to go next.                                  * BBANK71P
+018600***************************************************************** BBANK71P
+018700     IF NOT BANK-ENV-CICS                                         BBANK71P
+018800        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK71P
+018900        MOVE '0001' TO ABEND-CODE                                 BBANK71P
+019000        MOVE SPACES TO ABEND-REASON                               BBANK71P
+019100        COPY CABENDPO.                                            BBANK71P
+019200     END-IF.                                                      BBANK71P
+019300     GOBACK.                                                      BBANK71P
+019400                                                                  BBANK71P
+019500 COMMON-RETURN.                                                   BBANK71P
+019600     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK71P
+019700 COPY CRETURN.                                                    BBANK71P
+019800                                                                  BBANK71P
+019900***************************************************************** BBANK71P
+020000* Fetch the most recent loan quotes for the signed-on user and  * BBANK71P
+020100* format them for display                                       * BBANK71P
+020200***************************************************************** BBANK71P
+020300 POPULATE-SCREEN-DATA.                                            BBANK71P
+020400     MOVE SPACES TO CD14-DATA.                                    BBANK71P
+020500     MOVE BANK-USERID TO CD14I-PID.                               BBANK71P
+020600 COPY CBANKX14.                                                   BBANK71P
+020700     MOVE CD14O-QUOTE-COUNT TO BANK-SCR71-QUOTE-COUNT.            BBANK71P
+020800     MOVE SPACES TO BANK-SCR71-QUOTE (1).                         BBANK71P
+020900     MOVE SPACES TO BANK-SCR71-QUOTE (2).                         BBANK71P
+021000     MOVE SPACES TO BANK-SCR71-QUOTE (3).                         BBANK71P
+021100     IF CD14O-QUOTE-COUNT IS EQUAL TO ZERO                        BBANK71P
+021200        GO TO POPULATE-SCREEN-DATA-EXIT                           BBANK71P
+021300     END-IF.                                                      BBANK71P
+021400     PERFORM FORMAT-QUOTE THRU FORMAT-QUOTE-EXIT                  BBANK71P
+021500        VARYING WS-QUOTE-SUB FROM 1 BY 1                          BBANK71P
+021600          UNTIL WS-QUOTE-SUB IS GREATER THAN CD14O-QUOTE-COUNT.   BBANK71P
+021700 POPULATE-SCREEN-DATA-EXIT.                                       BBANK71P
+021800     EXIT.                                                        BBANK71P
+021900                                                                  BBANK71P
+022000***************************************************************** BBANK71P
+022100* Edit one quote entry into its display fields                  * BBANK71P
+022200***************************************************************** BBANK71P
+022300 FORMAT-QUOTE.                                                    BBANK71P
+022400     MOVE CD14O-Q-DTE (WS-QUOTE-SUB)                              BBANK71P
+022500       TO BANK-SCR71-Q-DTE (WS-QUOTE-SUB).                        BBANK71P
+022600     MOVE CD14O-Q-PRINCIPAL-N (WS-QUOTE-SUB) TO WS-EDIT-PRINCIPAL.BBANK71P
+022700     MOVE WS-EDIT-PRINCIPAL                                       BBANK71P
+022800       TO BANK-SCR71-Q-PRINCIPAL (WS-QUOTE-SUB).                  BBANK71P
+022900     MOVE CD14O-Q-RATE-N (WS-QUOTE-SUB) TO WS-EDIT-RATE.          BBANK71P
+023000     MOVE WS-EDIT-RATE TO BANK-SCR71-Q-RATE (WS-QUOTE-SUB).       BBANK71P
+023100     MOVE CD14O-Q-TERM-N (WS-QUOTE-SUB) TO WS-EDIT-TERM.          BBANK71P
+023200     MOVE WS-EDIT-TERM TO BANK-SCR71-Q-TERM (WS-QUOTE-SUB).       BBANK71P
+023300     MOVE CD14O-Q-PAYMENT-N (WS-QUOTE-SUB) TO WS-EDIT-PAYMENT.    BBANK71P
+023400     MOVE WS-EDIT-PAYMENT TO BANK-SCR71-Q-PAYMENT (WS-QUOTE-SUB). BBANK71P
+023500 FORMAT-QUOTE-EXIT.                                               BBANK71P
+023600     EXIT.                                                        BBANK71P
+023700                                                                  BBANK71P
+023800* $ Version 5.94a sequenced on Wednesday 19 Sep 2007 at 2:00pm    BBANK71P
