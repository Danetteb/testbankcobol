@@ -0,0 +1,124 @@
+000100****************************************************************  DBANK14P
+000200*                                                              *  DBANK14P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK14P
+000400*   This demonstration program is provided for use by users     * DBANK14P
+000500*   of Micro Focus products and may be used, modified and       * DBANK14P
+000600*   distributed as part of your application provided that       * DBANK14P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK14P
+000800*   in this material.                                           * DBANK14P
+000900*                                                              *  DBANK14P
+001000****************************************************************  DBANK14P
+001100                                                                  DBANK14P
+001200****************************************************************  DBANK14P
+001300* Program:     DBANK14P.CBL                                     * DBANK14P
+001400* Function:    Retrieve the most recent loan quotes for the    *  DBANK14P
+001500*              signed-on user, VSAM Version                     * DBANK14P
+001600****************************************************************  DBANK14P
+001700                                                                  DBANK14P
+001800 IDENTIFICATION DIVISION.                                         DBANK14P
+001900 PROGRAM-ID.                                                      DBANK14P
+002000     DBANK14P.                                                    DBANK14P
+002100 DATE-WRITTEN.                                                    DBANK14P
+002200     September 2007.                                              DBANK14P
+002300 DATE-COMPILED.                                                   DBANK14P
+002400     Today.                                                       DBANK14P
+002500                                                                  DBANK14P
+002600 ENVIRONMENT DIVISION.                                            DBANK14P
+002700                                                                  DBANK14P
+002800 DATA DIVISION.                                                   DBANK14P
+002900                                                                  DBANK14P
+003000 WORKING-STORAGE SECTION.                                         DBANK14P
+003100 01  WS-MISC-STORAGE.                                             DBANK14P
+003200   05  WS-PROGRAM-ID                         PIC X(8)             DBANK14P
+003300       VALUE 'DBANK14P'.                                          DBANK14P
+003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK14P
+003500   05  WS-RESP                               PIC S9(8) COMP.      DBANK14P
+003600   05  WS-BNKLOAN-AIX2-RID                    PIC X(31).          DBANK14P
+003700   05  WS-BNKLOAN-AIX2-RID-R REDEFINES                            DBANK14P
+003800           WS-BNKLOAN-AIX2-RID.                                   DBANK14P
+003900     10  WS-BNKLOAN-AIX2-RID-PID              PIC X(5).           DBANK14P
+004000     10  WS-BNKLOAN-AIX2-RID-STAMP            PIC X(26).          DBANK14P
+004100   05  WS-QUOTE-COUNT                        PIC 9(1).            DBANK14P
+004200                                                                  DBANK14P
+004300 01  WS-BNKLOAN-REC.                                              DBANK14P
+004400 COPY CBANKVLN.                                                   DBANK14P
+004500                                                                  DBANK14P
+004600 01  WS-COMMAREA.                                                 DBANK14P
+004700 COPY CBANKD14.                                                   DBANK14P
+004800                                                                  DBANK14P
+004900 COPY CABENDD.                                                    DBANK14P
+005000                                                                  DBANK14P
+005100 LINKAGE SECTION.                                                 DBANK14P
+005200 01  DFHCOMMAREA.                                                 DBANK14P
+005300   05  LK-COMMAREA                           PIC X(1)             DBANK14P
+005400       OCCURS 1 TO 4096 TIMES                                     DBANK14P
+005500         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK14P
+005600                                                                  DBANK14P
+005700 COPY CENTRY.                                                     DBANK14P
+005800****************************************************************  DBANK14P
+005900* Move the passed data to our area                              * DBANK14P
+006000****************************************************************  DBANK14P
+006100     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK14P
+006200     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK14P
+006300                                                                  DBANK14P
+006400****************************************************************  DBANK14P
+006500* Initialize our output area                                    * DBANK14P
+006600****************************************************************  DBANK14P
+006700     MOVE SPACES TO CD14O-DATA.                                   DBANK14P
+006800     MOVE ZERO TO CD14O-QUOTE-COUNT.                              DBANK14P
+006900     MOVE ZERO TO WS-QUOTE-COUNT.                                 DBANK14P
+007000                                                                  DBANK14P
+007100****************************************************************  DBANK14P
+007200* Browse the newest-first alternate index for this user's      *  DBANK14P
+007300* loan quotes, stopping once we have 3 or run out of quotes     * DBANK14P
+007400****************************************************************  DBANK14P
+007500 BROWSE-START.                                                    DBANK14P
+007600     MOVE LOW-VALUES TO WS-BNKLOAN-AIX2-RID.                      DBANK14P
+007700     MOVE CD14I-PID TO WS-BNKLOAN-AIX2-RID-PID.                   DBANK14P
+007800     EXEC CICS STARTBR FILE('BNKLOAN2')                           DBANK14P
+007900                       RIDFLD(WS-BNKLOAN-AIX2-RID)                DBANK14P
+008000                       GTEQ                                       DBANK14P
+008100     END-EXEC.                                                    DBANK14P
+008200     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DBANK14P
+008300        GO TO BROWSE-STOP                                         DBANK14P
+008400     END-IF.                                                      DBANK14P
+008500 BROWSE-LOOP.                                                     DBANK14P
+008600     IF WS-QUOTE-COUNT IS EQUAL TO 3                              DBANK14P
+008700        GO TO BROWSE-STOP                                         DBANK14P
+008800     END-IF.                                                      DBANK14P
+008900     EXEC CICS READNEXT FILE('BNKLOAN2')                          DBANK14P
+009000                        INTO(WS-BNKLOAN-REC)                      DBANK14P
+009100                        LENGTH(LENGTH OF WS-BNKLOAN-REC)          DBANK14P
+009200                        RIDFLD(WS-BNKLOAN-AIX2-RID)               DBANK14P
+009300                        RESP(WS-RESP)                             DBANK14P
+009400     END-EXEC.                                                    DBANK14P
+009500     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       DBANK14P
+009600        IF CD14I-PID IS EQUAL TO BLN-REC-PID                      DBANK14P
+009700           ADD 1 TO WS-QUOTE-COUNT                                DBANK14P
+009800           MOVE BLN-REC-DTE TO CD14O-Q-DTE (WS-QUOTE-COUNT)       DBANK14P
+009900           MOVE BLN-REC-PRINCIPAL                                 DBANK14P
+010000             TO CD14O-Q-PRINCIPAL-N (WS-QUOTE-COUNT)              DBANK14P
+010100           MOVE BLN-REC-RATE TO CD14O-Q-RATE-N (WS-QUOTE-COUNT)   DBANK14P
+010200           MOVE BLN-REC-TERM TO CD14O-Q-TERM-N (WS-QUOTE-COUNT)   DBANK14P
+010300           MOVE BLN-REC-PAYMENT                                   DBANK14P
+010400             TO CD14O-Q-PAYMENT-N (WS-QUOTE-COUNT)                DBANK14P
+010500           GO TO BROWSE-LOOP                                      DBANK14P
+010600        END-IF                                                    DBANK14P
+010700     END-IF.                                                      DBANK14P
+010800                                                                  DBANK14P
+010900 BROWSE-STOP.                                                     DBANK14P
+011000     EXEC CICS ENDBR FILE('BNKLOAN2')                             DBANK14P
+011100     END-EXEC.                                                    DBANK14P
+011200     MOVE WS-QUOTE-COUNT TO CD14O-QUOTE-COUNT.                    DBANK14P
+011300                                                                  DBANK14P
+011400****************************************************************  DBANK14P
+011500* Move the result back to the callers area                      * DBANK14P
+011600****************************************************************  DBANK14P
+011700     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK14P
+011800                                                                  DBANK14P
+011900****************************************************************  DBANK14P
+012000* Return to our caller                                          * DBANK14P
+012100****************************************************************  DBANK14P
+012200 COPY CRETURN.                                                    DBANK14P
+012300                                                                  DBANK14P
+012400* $ Version 5.94a sequenced on Wednesday 19 Sep 2007 at 2:00pm    DBANK14P
