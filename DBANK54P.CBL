@@ -0,0 +1,327 @@
+000100******************************************************************DBANK54P
+000200*                                                               * DBANK54P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK54P
+000400*   This demonstration program is provided for use by users     * DBANK54P
+000500*   of Micro Focus products and may be used, modified and       * DBANK54P
+000600*   distributed as part of your application provided that       * DBANK54P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK54P
+000800*   in this material.                                           * DBANK54P
+000900*                                                               * DBANK54P
+001000******************************************************************DBANK54P
+001100                                                                  DBANK54P
+001200******************************************************************DBANK54P
+001300* Program:     DBANK54P.CBL                                     * DBANK54P
+001400* Function:    Batch job to reconcile BNKACC balances against   * DBANK54P
+001500*              the BNKLEDG transfer history                      *DBANK54P
+001600*              VSAM version                                     * DBANK54P
+001700******************************************************************DBANK54P
+001800                                                                  DBANK54P
+001900 IDENTIFICATION DIVISION.                                         DBANK54P
+002000 PROGRAM-ID.                                                      DBANK54P
+002100     DBANK54P.                                                    DBANK54P
+002200 DATE-WRITTEN.                                                    DBANK54P
+002300     September 2007.                                              DBANK54P
+002400 DATE-COMPILED.                                                   DBANK54P
+002500     Today.                                                       DBANK54P
+002600                                                                  DBANK54P
+002700 ENVIRONMENT DIVISION.                                            DBANK54P
+002800                                                                  DBANK54P
+002900 INPUT-OUTPUT   SECTION.                                          DBANK54P
+003000   FILE-CONTROL.                                                  DBANK54P
+003100     SELECT BNKACC-FILE                                           DBANK54P
+003200            ASSIGN       TO BNKACC                                DBANK54P
+003300            ORGANIZATION IS INDEXED                               DBANK54P
+003400            ACCESS MODE  IS SEQUENTIAL                            DBANK54P
+003500            RECORD KEY   IS BAC-REC-ACCNO                         DBANK54P
+003600            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES          DBANK54P
+003700            FILE STATUS  IS WS-BNKACC-STATUS.                     DBANK54P
+003800                                                                  DBANK54P
+003900     SELECT BNKLEDG-FILE                                          DBANK54P
+004000            ASSIGN       TO BNKLEDG                               DBANK54P
+004100            ORGANIZATION IS INDEXED                               DBANK54P
+004200            ACCESS MODE  IS SEQUENTIAL                            DBANK54P
+004300            RECORD KEY   IS BLG-REC-TIMESTAMP                     DBANK54P
+004400            ALTERNATE KEY IS BLG-REC-ALTKEY1 WITH DUPLICATES      DBANK54P
+004500            FILE STATUS  IS WS-BNKLEDG-STATUS.                    DBANK54P
+004600                                                                  DBANK54P
+004700 DATA DIVISION.                                                   DBANK54P
+004800                                                                  DBANK54P
+004900 FILE SECTION.                                                    DBANK54P
+005000 FD  BNKACC-FILE.                                                 DBANK54P
+005100 01  BNKACC-REC.                                                  DBANK54P
+005200 COPY CBANKVAC.                                                   DBANK54P
+005300                                                                  DBANK54P
+005400 FD  BNKLEDG-FILE.                                                DBANK54P
+005500 01  BNKLEDG-REC.                                                 DBANK54P
+005600 COPY CBANKVLG.                                                   DBANK54P
+005700                                                                  DBANK54P
+005800 WORKING-STORAGE SECTION.                                         DBANK54P
+005900 COPY CTIMERD.                                                    DBANK54P
+006000                                                                  DBANK54P
+006100 01  WS-MISC-STORAGE.                                             DBANK54P
+006200   05  WS-PROGRAM-ID                         PIC X(8)             DBANK54P
+006300       VALUE 'DBANK54P'.                                          DBANK54P
+006400                                                                  DBANK54P
+006500   05  WS-BNKACC-STATUS.                                          DBANK54P
+006600     10  WS-BNKACC-STAT1                     PIC X(1).            DBANK54P
+006700     10  WS-BNKACC-STAT2                     PIC X(1).            DBANK54P
+006800                                                                  DBANK54P
+006900   05  WS-BNKLEDG-STATUS.                                         DBANK54P
+007000     10  WS-BNKLEDG-STAT1                     PIC X(1).           DBANK54P
+007100     10  WS-BNKLEDG-STAT2                     PIC X(1).           DBANK54P
+007200                                                                  DBANK54P
+007300   05  WS-IO-STATUS.                                              DBANK54P
+007400     10  WS-IO-STAT1                         PIC X(1).            DBANK54P
+007500     10  WS-IO-STAT2                         PIC X(1).            DBANK54P
+007600                                                                  DBANK54P
+007700   05  WS-TWO-BYTES.                                              DBANK54P
+007800     10  WS-TWO-BYTES-LEFT                   PIC X(1).            DBANK54P
+007900     10  WS-TWO-BYTES-RIGHT                  PIC X(1).            DBANK54P
+008000   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 DBANK54P
+008100                                             PIC 9(1) COMP.       DBANK54P
+008200                                                                  DBANK54P
+008300   05  WS-OPEN-ERROR                         PIC 9(3).            DBANK54P
+008400     88  OPEN-OK                              VALUE 0.            DBANK54P
+008500                                                                  DBANK54P
+008600   05  WS-FILE                               PIC X(16).           DBANK54P
+008700                                                                  DBANK54P
+008800   05  WS-ACCOUNTS-READ                      PIC 9(5)             DBANK54P
+008900       VALUE ZERO.                                                DBANK54P
+009000   05  WS-MISMATCHES                         PIC 9(5)             DBANK54P
+009100       VALUE ZERO.                                                DBANK54P
+009200                                                                  DBANK54P
+009300   05  WS-TXN-EOF-FLAG                       PIC X(1).            DBANK54P
+009400     88  WS-TXN-EOF                          VALUE 'Y'.           DBANK54P
+009500     88  WS-TXN-NOT-EOF                      VALUE 'N'.           DBANK54P
+009600                                                                  DBANK54P
+009700   05  WS-TXN-BUF-ACCNO                      PIC X(9).            DBANK54P
+009800   05  WS-TXN-BUF-TYPE                       PIC X(1).            DBANK54P
+009900   05  WS-TXN-BUF-SUBTYPE                    PIC X(1).            DBANK54P
+010000   05  WS-TXN-BUF-AMOUNT                     PIC S9(7)V99         DBANK54P
+010100                                             COMP-3.              DBANK54P
+010200                                                                  DBANK54P
+010300   05  WS-COMPUTED-BAL                       PIC S9(9)V99         DBANK54P
+010400                                             COMP-3.              DBANK54P
+010500                                                                  DBANK54P
+010600   05  WS-EDIT-ACTUAL-BAL                    PIC ZZZ,ZZZ,ZZ9.99-. DBANK54P
+010700   05  WS-EDIT-COMPUTED-BAL                  PIC ZZZ,ZZZ,ZZ9.99-. DBANK54P
+010800   05  WS-EDIT-DIFF-BAL                      PIC ZZZ,ZZZ,ZZ9.99-. DBANK54P
+010900                                                                  DBANK54P
+011000 01  WS-CONSOLE-MESSAGE                      PIC X(76).           DBANK54P
+011100                                                                  DBANK54P
+011200 PROCEDURE DIVISION.                                              DBANK54P
+011300     MOVE 'Started' TO WS-CONSOLE-MESSAGE.                        DBANK54P
+011400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK54P
+011500     PERFORM RUN-TIME.                                            DBANK54P
+011600     SET OPEN-OK TO TRUE.                                         DBANK54P
+011700                                                                  DBANK54P
+011800     PERFORM OPEN-FILES THRU                                      DBANK54P
+011900             OPEN-FILES-EXIT.                                     DBANK54P
+012000     IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                        DBANK54P
+012100        MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE                  DBANK54P
+012200        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK54P
+012300        MOVE 16 TO RETURN-CODE                                    DBANK54P
+012400        GO TO QUICK-EXIT                                          DBANK54P
+012500     END-IF.                                                      DBANK54P
+012600                                                                  DBANK54P
+012700 BNKACC-PROCESS.                                                  DBANK54P
+012800     MOVE 0 TO WS-ACCOUNTS-READ.                                  DBANK54P
+012900     MOVE 0 TO WS-MISMATCHES.                                     DBANK54P
+013000 BNKACC-LOOP.                                                     DBANK54P
+013100     READ BNKACC-FILE                                             DBANK54P
+013200       AT END                                                     DBANK54P
+013300         GO TO BNKACC-ENDED                                       DBANK54P
+013400     END-READ.                                                    DBANK54P
+013500     ADD 1 TO WS-ACCOUNTS-READ.                                   DBANK54P
+013600     MOVE 0 TO WS-COMPUTED-BAL.                                   DBANK54P
+013700     PERFORM ACCUMULATE-ACCOUNT-TXNS THRU                         DBANK54P
+013800             ACCUMULATE-ACCOUNT-TXNS-EXIT.                        DBANK54P
+013900     IF WS-COMPUTED-BAL IS NOT EQUAL TO BAC-REC-BALANCE           DBANK54P
+014000        ADD 1 TO WS-MISMATCHES                                    DBANK54P
+014100        PERFORM DISPLAY-MISMATCH THRU                             DBANK54P
+014200                DISPLAY-MISMATCH-EXIT                             DBANK54P
+014300     END-IF.                                                      DBANK54P
+014400     GO TO BNKACC-LOOP.                                           DBANK54P
+014500 BNKACC-ENDED.                                                    DBANK54P
+014600     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK54P
+014700     STRING WS-ACCOUNTS-READ             DELIMITED BY SIZE        DBANK54P
+014800            ' accounts reconciled'       DELIMITED BY SIZE        DBANK54P
+014900       INTO WS-CONSOLE-MESSAGE.                                   DBANK54P
+015000     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK54P
+015100     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK54P
+015200     STRING WS-MISMATCHES                DELIMITED BY SIZE        DBANK54P
+015300            ' balance mismatches found'  DELIMITED BY SIZE        DBANK54P
+015400       INTO WS-CONSOLE-MESSAGE.                                   DBANK54P
+015500     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK54P
+015600                                                                  DBANK54P
+015700     CLOSE BNKACC-FILE.                                           DBANK54P
+015800     CLOSE BNKLEDG-FILE.                                          DBANK54P
+015900                                                                  DBANK54P
+016000     PERFORM RUN-TIME.                                            DBANK54P
+016100                                                                  DBANK54P
+016200     IF WS-MISMATCHES IS EQUAL TO ZERO                            DBANK54P
+016300        MOVE 0 TO RETURN-CODE                                     DBANK54P
+016400     ELSE                                                         DBANK54P
+016500        MOVE 4 TO RETURN-CODE                                     DBANK54P
+016600     END-IF.                                                      DBANK54P
+016700 QUICK-EXIT.                                                      DBANK54P
+016800     GOBACK.                                                      DBANK54P
+016900                                                                  DBANK54P
+017000******************************************************************DBANK54P
+017100* For the account just read, replay every BNKLEDG transfer leg   *DBANK54P
+017200* belonging to it (the buffered record is always positioned at *  DBANK54P
+017300* the next unconsumed entry in BLG-REC-ALTKEY1 order, which is *  DBANK54P
+017400* account number then timestamp - the same order BNKACC-FILE   *  DBANK54P
+017500* is read in, so this is a simple two-file merge) and add up   *  DBANK54P
+017600* the net movement: FROM legs reduce the running total, TO     *  DBANK54P
+017700* legs increase it, matching the posting DBANK06P does for an  *  DBANK54P
+017800* interactive transfer and DBANK53P does for a standing order. *  DBANK54P
+017900******************************************************************DBANK54P
+018000 ACCUMULATE-ACCOUNT-TXNS.                                         DBANK54P
+018100     IF WS-TXN-EOF                                                DBANK54P
+018200        GO TO ACCUMULATE-ACCOUNT-TXNS-EXIT                        DBANK54P
+018300     END-IF.                                                      DBANK54P
+018400     IF WS-TXN-BUF-ACCNO IS NOT EQUAL TO BAC-REC-ACCNO            DBANK54P
+018500        GO TO ACCUMULATE-ACCOUNT-TXNS-EXIT                        DBANK54P
+018600     END-IF.                                                      DBANK54P
+018700     IF WS-TXN-BUF-TYPE IS EQUAL TO '1'                           DBANK54P
+018800        IF WS-TXN-BUF-SUBTYPE IS EQUAL TO '1'                     DBANK54P
+018900           SUBTRACT WS-TXN-BUF-AMOUNT FROM WS-COMPUTED-BAL        DBANK54P
+019000        ELSE                                                      DBANK54P
+019100           ADD WS-TXN-BUF-AMOUNT TO WS-COMPUTED-BAL               DBANK54P
+019200        END-IF                                                    DBANK54P
+019300     END-IF.                                                      DBANK54P
+019400     PERFORM READ-NEXT-TXN THRU                                   DBANK54P
+019500             READ-NEXT-TXN-EXIT.                                  DBANK54P
+019600     GO TO ACCUMULATE-ACCOUNT-TXNS.                               DBANK54P
+019700 ACCUMULATE-ACCOUNT-TXNS-EXIT.                                    DBANK54P
+019800     EXIT.                                                        DBANK54P
+019900                                                                  DBANK54P
+020000******************************************************************DBANK54P
+020100* Display one mismatched account                                * DBANK54P
+020200******************************************************************DBANK54P
+020300 DISPLAY-MISMATCH.                                                DBANK54P
+020400     MOVE BAC-REC-BALANCE TO WS-EDIT-ACTUAL-BAL.                  DBANK54P
+020500     MOVE WS-COMPUTED-BAL TO WS-EDIT-COMPUTED-BAL.                DBANK54P
+020600     COMPUTE WS-EDIT-DIFF-BAL =                                   DBANK54P
+020700             BAC-REC-BALANCE - WS-COMPUTED-BAL.                   DBANK54P
+020800     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK54P
+020900     STRING 'Mismatch '          DELIMITED BY SIZE                DBANK54P
+021000            BAC-REC-ACCNO        DELIMITED BY SIZE                DBANK54P
+021100            ' actual '           DELIMITED BY SIZE                DBANK54P
+021200            WS-EDIT-ACTUAL-BAL   DELIMITED BY SIZE                DBANK54P
+021300            ' computed '         DELIMITED BY SIZE                DBANK54P
+021400            WS-EDIT-COMPUTED-BAL DELIMITED BY SIZE                DBANK54P
+021500            ' diff '             DELIMITED BY SIZE                DBANK54P
+021600            WS-EDIT-DIFF-BAL     DELIMITED BY SIZE                DBANK54P
+021700       INTO WS-CONSOLE-MESSAGE.                                   DBANK54P
+021800     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK54P
+021900 DISPLAY-MISMATCH-EXIT.                                           DBANK54P
+022000     EXIT.                                                        DBANK54P
+022100                                                                  DBANK54P
+022200******************************************************************DBANK54P
+022300* Open both files and position BNKLEDG at the start of its       *DBANK54P
+022400* account/timestamp alternate key, then read the first record  *  DBANK54P
+022500* into the lookahead buffer                                     * DBANK54P
+022600******************************************************************DBANK54P
+022700 OPEN-FILES.                                                      DBANK54P
+022800     OPEN INPUT BNKACC-FILE.                                      DBANK54P
+022900     MOVE WS-BNKACC-STATUS TO WS-IO-STATUS.                       DBANK54P
+023000     MOVE 'BNKACC-FILE' TO WS-FILE.                               DBANK54P
+023100     PERFORM CHECK-OPEN THRU                                      DBANK54P
+023200             CHECK-OPEN-EXIT.                                     DBANK54P
+023300                                                                  DBANK54P
+023400     OPEN INPUT BNKLEDG-FILE.                                     DBANK54P
+023500     MOVE WS-BNKLEDG-STATUS TO WS-IO-STATUS.                      DBANK54P
+023600     MOVE 'BNKLEDG-FILE' TO WS-FILE.                              DBANK54P
+023700     PERFORM CHECK-OPEN THRU                                      DBANK54P
+023800             CHECK-OPEN-EXIT.                                     DBANK54P
+023900                                                                  DBANK54P
+024000     SET WS-TXN-NOT-EOF TO TRUE.                                  DBANK54P
+024100     IF WS-OPEN-ERROR IS EQUAL TO ZERO                            DBANK54P
+024200        MOVE LOW-VALUES TO BLG-REC-ALTKEY1                        DBANK54P
+024300        START BNKLEDG-FILE KEY IS NOT LESS THAN BLG-REC-ALTKEY1   DBANK54P
+024400        IF WS-BNKLEDG-STATUS IS EQUAL TO '00'                     DBANK54P
+024500           PERFORM READ-NEXT-TXN THRU                             DBANK54P
+024600                   READ-NEXT-TXN-EXIT                             DBANK54P
+024700        ELSE                                                      DBANK54P
+024800           SET WS-TXN-EOF TO TRUE                                 DBANK54P
+024900        END-IF                                                    DBANK54P
+025000     END-IF.                                                      DBANK54P
+025100 OPEN-FILES-EXIT.                                                 DBANK54P
+025200     EXIT.                                                        DBANK54P
+025300                                                                  DBANK54P
+025400******************************************************************DBANK54P
+025500* Read the next BNKLEDG record (in account/timestamp order) into *DBANK54P
+025600* the lookahead buffer                                          * DBANK54P
+025700******************************************************************DBANK54P
+025800 READ-NEXT-TXN.                                                   DBANK54P
+025900     READ BNKLEDG-FILE                                            DBANK54P
+026000       AT END                                                     DBANK54P
+026100         SET WS-TXN-EOF TO TRUE                                   DBANK54P
+026200         GO TO READ-NEXT-TXN-EXIT                                 DBANK54P
+026300     END-READ.                                                    DBANK54P
+026400     MOVE BLG-REC-ALTKEY1-ACCNO TO WS-TXN-BUF-ACCNO.              DBANK54P
+026500     MOVE BLG-REC-TYPE TO WS-TXN-BUF-TYPE.                        DBANK54P
+026600     MOVE BLG-REC-SUB-TYPE TO WS-TXN-BUF-SUBTYPE.                 DBANK54P
+026700     MOVE BLG-REC-AMOUNT TO WS-TXN-BUF-AMOUNT.                    DBANK54P
+026800 READ-NEXT-TXN-EXIT.                                              DBANK54P
+026900     EXIT.                                                        DBANK54P
+027000                                                                  DBANK54P
+027100******************************************************************DBANK54P
+027200* Check file open OK                                            * DBANK54P
+027300******************************************************************DBANK54P
+027400 CHECK-OPEN.                                                      DBANK54P
+027500     IF WS-IO-STATUS IS EQUAL TO '00'                             DBANK54P
+027600        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK54P
+027700        STRING WS-FILE       DELIMITED BY ' '                     DBANK54P
+027800               ' opened ok' DELIMITED BY SIZE                     DBANK54P
+027900          INTO WS-CONSOLE-MESSAGE                                 DBANK54P
+028000        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK54P
+028100     ELSE                                                         DBANK54P
+028200        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK54P
+028300        STRING WS-FILE          DELIMITED BY ' '                  DBANK54P
+028400               ' did not open' DELIMITED BY SIZE                  DBANK54P
+028500          INTO WS-CONSOLE-MESSAGE                                 DBANK54P
+028600        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK54P
+028700        PERFORM DISPLAY-IO-STATUS                                 DBANK54P
+028800        ADD 1 TO WS-OPEN-ERROR                                    DBANK54P
+028900     END-IF.                                                      DBANK54P
+029000 CHECK-OPEN-EXIT.                                                 DBANK54P
+029100     EXIT.                                                        DBANK54P
+029200                                                                  DBANK54P
+029300******************************************************************DBANK54P
+029400* Display the file status bytes. This routine will display as  *  DBANK54P
+029500* two digits if the full two byte file status is numeric. If    * DBANK54P
+029600* second byte is non-numeric then it will be treated as a       * DBANK54P
+029700* binary number.                                                * DBANK54P
+029800******************************************************************DBANK54P
+029900 DISPLAY-IO-STATUS.                                               DBANK54P
+030000     IF WS-IO-STATUS NUMERIC                                      DBANK54P
+030100        MOVE SPACE TO WS-CONSOLE-MESSAGE                          DBANK54P
+030200        STRING 'File status -' DELIMITED BY SIZE                  DBANK54P
+030300               WS-IO-STATUS   DELIMITED BY SIZE                   DBANK54P
+030400          INTO WS-CONSOLE-MESSAGE                                 DBANK54P
+030500        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK54P
+030600     ELSE                                                         DBANK54P
+030700        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     DBANK54P
+030800        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    DBANK54P
+030900        MOVE SPACE TO WS-CONSOLE-MESSAGE                          DBANK54P
+031000        STRING 'File status -' DELIMITED BY SIZE                  DBANK54P
+031100               WS-IO-STAT1    DELIMITED BY SIZE                   DBANK54P
+031200               '/'            DELIMITED BY SIZE                   DBANK54P
+031300               WS-TWO-BYTES   DELIMITED BY SIZE                   DBANK54P
+031400          INTO WS-CONSOLE-MESSAGE                                 DBANK54P
+031500        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK54P
+031600     END-IF.                                                      DBANK54P
+031700                                                                  DBANK54P
+031800******************************************************************DBANK54P
+031900* Display CONSOLE messages...                                   * DBANK54P
+032000******************************************************************DBANK54P
+032100 DISPLAY-CONSOLE-MESSAGE.                                         DBANK54P
+032200     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.              DBANK54P
+032300     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       DBANK54P
+032400                                                                  DBANK54P
+032500 COPY CTIMERP.                                                    DBANK54P
+032600                                                                  DBANK54P
+032700* $ Version 5.94a sequenced on Wednesday 19 Sep 2007 at 2:00pm    DBANK54P
