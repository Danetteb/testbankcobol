@@ -226,19 +226,23 @@
 022600        END-IF                                                    BBANK80P
 022700* all the routine that will invoke the print process              BBANK80P
 022800 COPY CSTMTX01.                                                   BBANK80P
-022900        IF CSTMTD01I-POST                                         BBANK80P
-023000           STRING 'Statement print has been requested'            BBANK80P
-023100                     DELIMITED BY SIZE                            BBANK80P
-023200                  ' and will be sent to your postal address'      BBANK80P
-023300                    DELIMITED BY SIZE                             BBANK80P
-023400             INTO BANK-RETURN-MSG                                 BBANK80P
-023500        ELSE                                                      BBANK80P
-023600           STRING 'Statement print has been requested'            BBANK80P
-023700                     DELIMITED BY SIZE                            BBANK80P
-023800                  ' and will be sent to your E-Mail address'      BBANK80P
-023900                    DELIMITED BY SIZE                             BBANK80P
-024000             INTO BANK-RETURN-MSG                                 BBANK80P
-024100        END-IF                                                    BBANK80P
+022877        IF CSTMTD01O-REQUEST-FAIL                                 BBANK80P
+022954           MOVE CSTMTD01O-MSG TO BANK-RETURN-MSG                  BBANK80P
+023031        ELSE                                                      BBANK80P
+023108           IF CSTMTD01I-POST                                      BBANK80P
+023185              STRING 'Statement print has been requested'         BBANK80P
+023262                 DELIMITED BY SIZE                                BBANK80P
+023339              ' and will be sent to your postal address'          BBANK80P
+023416                DELIMITED BY SIZE                                 BBANK80P
+023493               INTO BANK-RETURN-MSG                               BBANK80P
+023570           ELSE                                                   BBANK80P
+023647              STRING 'Statement print has been requested'         BBANK80P
+023724                 DELIMITED BY SIZE                                BBANK80P
+023801              ' and will be sent to your E-Mail address'          BBANK80P
+023878                DELIMITED BY SIZE                                 BBANK80P
+023955               INTO BANK-RETURN-MSG                               BBANK80P
+024032           END-IF                                                 BBANK80P
+024109        END-IF                                                    BBANK80P
 024200        MOVE SPACES TO BANK-SCREEN80-DATA                         BBANK80P
 024300        MOVE 'BBANK80P' TO BANK-LAST-PROG                         BBANK80P
 024400        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         BBANK80P
@@ -289,17 +293,6 @@
 028900           GO TO VALIDATE-DATA-ERROR                              BBANK80P
 029000        END-IF                                                    BBANK80P
 029100     END-IF.                                                      BBANK80P
-029200* Disallow email as we cant really send it                        BBANK80P
-029300     IF BANK-SCR80-OPT2 IS NOT EQUAL TO LOW-VALUES                BBANK80P
-029400        MOVE SPACES TO WS-ERROR-MSG                               BBANK80P
-029500        STRING 'Could not validate email address. '               BBANK80P
-029600                 DELIMITED BY SIZE                                BBANK80P
-029700               'Please select "mail" or Return'                   BBANK80P
-029800                 DELIMITED BY SIZE                                BBANK80P
-029900          INTO WS-ERROR-MSG                                       BBANK80P
-030000        MOVE HIGH-VALUES TO BANK-SCR80-OPT2                       BBANK80P
-030100        GO TO VALIDATE-DATA-ERROR                                 BBANK80P
-030200     END-IF.                                                      BBANK80P
 030300                                                                  BBANK80P
 030400     GO TO VALIDATE-DATA-EXIT.                                    BBANK80P
 030500                                                                  BBANK80P
