@@ -194,11 +194,15 @@
 019400        MOVE BAC-REC-BALANCE TO CD51O-ACC-CURR-BAL                DBANK51P
 019500        MOVE BAC-REC-LAST-STMT-DTE TO CD51O-ACC-LAST-STMT-DTE     DBANK51P
 019600        MOVE BAC-REC-LAST-STMT-BAL TO CD51O-ACC-LAST-STMT-BAL     DBANK51P
+019620        MOVE BAC-REC-CCY-CODE TO CD51O-CCY-CODE                   DBANK51P
+019640        IF CD51O-CCY-CODE IS EQUAL TO SPACES                      DBANK51P
+019660           MOVE 'USD' TO CD51O-CCY-CODE                           DBANK51P
+019680        END-IF                                                    DBANK51P
 019700        IF BAC-REC-PID IS NOT EQUAL TO BCS-REC-PID                DBANK51P
 019800           MOVE BAC-REC-PID TO BCS-REC-PID                        DBANK51P
 019900           READ BNKCUST-FILE                                      DBANK51P
 020000           IF WS-BNKCUST-STATUS IS NOT EQUAL TO '00'              DBANK51P
-020100              MOVE SPACES TO BCS-RECORD                           DBANK51P
+020100              MOVE SPACES TO BNKCUST-REC                          DBANK51P
 020200              MOVE 'Customer name unavailable' TO BCS-REC-NAME    DBANK51P
 020300           END-IF                                                 DBANK51P
 020400        END-IF                                                    DBANK51P
