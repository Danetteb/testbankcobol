@@ -0,0 +1,128 @@
+000100****************************************************************  DBANK13P
+000200*                                                              *  DBANK13P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK13P
+000400*   This demonstration program is provided for use by users     * DBANK13P
+000500*   of Micro Focus products and may be used, modified and       * DBANK13P
+000600*   distributed as part of your application provided that       * DBANK13P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK13P
+000800*   in this material.                                           * DBANK13P
+000900*                                                              *  DBANK13P
+001000****************************************************************  DBANK13P
+001100                                                                  DBANK13P
+001200****************************************************************  DBANK13P
+001300* Program:     DBANK13P.CBL                                     * DBANK13P
+001400* Function:    Persist a calculated loan quote for the signed- *  DBANK13P
+001500*              on user, VSAM Version                            * DBANK13P
+001600****************************************************************  DBANK13P
+001700                                                                  DBANK13P
+001800 IDENTIFICATION DIVISION.                                         DBANK13P
+001900 PROGRAM-ID.                                                      DBANK13P
+002000     DBANK13P.                                                    DBANK13P
+002100 DATE-WRITTEN.                                                    DBANK13P
+002200     September 2007.                                              DBANK13P
+002300 DATE-COMPILED.                                                   DBANK13P
+002400     Today.                                                       DBANK13P
+002500                                                                  DBANK13P
+002600 ENVIRONMENT DIVISION.                                            DBANK13P
+002700                                                                  DBANK13P
+002800 DATA DIVISION.                                                   DBANK13P
+002900                                                                  DBANK13P
+003000 WORKING-STORAGE SECTION.                                         DBANK13P
+003100 01  WS-MISC-STORAGE.                                             DBANK13P
+003200   05  WS-PROGRAM-ID                         PIC X(8)             DBANK13P
+003300       VALUE 'DBANK13P'.                                          DBANK13P
+003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK13P
+003500   05  WS-RESP                               PIC S9(8) COMP.      DBANK13P
+003600   05  WS-BNKLOAN-RID                        PIC X(26).           DBANK13P
+003700                                                                  DBANK13P
+003800 01  WS-TWOS-COMP.                                                DBANK13P
+003900   05  WS-TWOS-COMP-LEN                      PIC S9(4) COMP.      DBANK13P
+004000   05  WS-TWOS-COMP-INPUT                    PIC X(256).          DBANK13P
+004100   05  WS-TWOS-COMP-OUTPUT                   PIC X(256).          DBANK13P
+004200                                                                  DBANK13P
+004300 COPY CTSTAMPD.                                                   DBANK13P
+004400                                                                  DBANK13P
+004500 01  WS-BNKLOAN-REC.                                              DBANK13P
+004600 COPY CBANKVLN.                                                   DBANK13P
+004700                                                                  DBANK13P
+004800 01  WS-COMMAREA.                                                 DBANK13P
+004900 COPY CBANKD13.                                                   DBANK13P
+005000                                                                  DBANK13P
+005100 COPY CABENDD.                                                    DBANK13P
+005200                                                                  DBANK13P
+005300 LINKAGE SECTION.                                                 DBANK13P
+005400 01  DFHCOMMAREA.                                                 DBANK13P
+005500   05  LK-COMMAREA                           PIC X(1)             DBANK13P
+005600       OCCURS 1 TO 4096 TIMES                                     DBANK13P
+005700         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK13P
+005800                                                                  DBANK13P
+005900 COPY CENTRY.                                                     DBANK13P
+006000****************************************************************  DBANK13P
+006100* Move the passed data to our area                              * DBANK13P
+006200****************************************************************  DBANK13P
+006300     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK13P
+006400     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK13P
+006500                                                                  DBANK13P
+006600****************************************************************  DBANK13P
+006700* Initialize our output area                                    * DBANK13P
+006800****************************************************************  DBANK13P
+006900     MOVE SPACES TO CD13O-DATA.                                   DBANK13P
+007000     SET CD13O-SAVE-FAIL TO TRUE.                                 DBANK13P
+007100                                                                  DBANK13P
+007200****************************************************************  DBANK13P
+007300* Build a unique timestamp key for the new quote record         * DBANK13P
+007400****************************************************************  DBANK13P
+007500     COPY CTSTAMPP.                                               DBANK13P
+007600     MOVE WS-TIMESTAMP TO BLN-REC-TIMESTAMP.                      DBANK13P
+007700     MOVE CD13I-PID TO BLN-REC-ALTKEY1-PID.                       DBANK13P
+007800     MOVE WS-TIMESTAMP TO BLN-REC-ALTKEY1-TIMESTAMP.              DBANK13P
+007900     MOVE CD13I-PID TO BLN-REC-ALTKEY2-PID.                       DBANK13P
+008000     MOVE WS-TIMESTAMP TO WS-TWOS-COMP-INPUT.                     DBANK13P
+008100     MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.                      DBANK13P
+008200     MOVE LENGTH OF WS-TIMESTAMP TO WS-TWOS-COMP-LEN.             DBANK13P
+008300     CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                       DBANK13P
+008400                           WS-TWOS-COMP-INPUT                     DBANK13P
+008500                           WS-TWOS-COMP-OUTPUT.                   DBANK13P
+008600     MOVE WS-TWOS-COMP-OUTPUT TO BLN-REC-ALTKEY2-TIMESTAMP-FF.    DBANK13P
+008700                                                                  DBANK13P
+008800****************************************************************  DBANK13P
+008900* Populate the rest of the quote record                         * DBANK13P
+009000****************************************************************  DBANK13P
+009100     MOVE CD13I-PID TO BLN-REC-PID.                               DBANK13P
+009200     MOVE WS-TS-CURRENT-DATE TO BLN-REC-DTE.                      DBANK13P
+009300     MOVE CD13I-PRINCIPAL TO BLN-REC-PRINCIPAL.                   DBANK13P
+009400     MOVE CD13I-RATE TO BLN-REC-RATE.                             DBANK13P
+009500     MOVE CD13I-TERM TO BLN-REC-TERM.                             DBANK13P
+009600     MOVE CD13I-PAYMENT TO BLN-REC-PAYMENT.                       DBANK13P
+009700                                                                  DBANK13P
+009800****************************************************************  DBANK13P
+009900* Write the quote record                                        * DBANK13P
+010000****************************************************************  DBANK13P
+010100     MOVE BLN-REC-TIMESTAMP TO WS-BNKLOAN-RID.                    DBANK13P
+010200     EXEC CICS WRITE FILE('BNKLOAN')                              DBANK13P
+010300                          FROM(WS-BNKLOAN-REC)                    DBANK13P
+010400                          LENGTH(LENGTH OF WS-BNKLOAN-REC)        DBANK13P
+010500                          RIDFLD(WS-BNKLOAN-RID)                  DBANK13P
+010600                          KEYLENGTH(LENGTH OF WS-BNKLOAN-RID)     DBANK13P
+010700                          RESP(WS-RESP)                           DBANK13P
+010800     END-EXEC.                                                    DBANK13P
+010900     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DBANK13P
+011000        MOVE 'Unable to save loan quote' TO CD13O-MSG             DBANK13P
+011100        GO TO DBANK13P-EXIT                                       DBANK13P
+011200     END-IF.                                                      DBANK13P
+011300                                                                  DBANK13P
+011400     SET CD13O-SAVE-OK TO TRUE.                                   DBANK13P
+011500     MOVE 'Loan quote saved' TO CD13O-MSG.                        DBANK13P
+011600                                                                  DBANK13P
+011700 DBANK13P-EXIT.                                                   DBANK13P
+011800****************************************************************  DBANK13P
+011900* Move the result back to the callers area                      * DBANK13P
+012000****************************************************************  DBANK13P
+012100     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK13P
+012200                                                                  DBANK13P
+012300****************************************************************  DBANK13P
+012400* Return to our caller                                          * DBANK13P
+012500****************************************************************  DBANK13P
+012600 COPY CRETURN.                                                    DBANK13P
+012700                                                                  DBANK13P
+012800* $ Version 5.94a sequenced on Wednesday 19 Sep 2007 at 2:00pm    DBANK13P
