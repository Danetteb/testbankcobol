@@ -0,0 +1,222 @@
+000100******************************************************************BBANK40P
+000200*                                                                 BBANK40P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * BBANK40P
+000400*   This demonstration program is provided for use by users     * BBANK40P
+000500*   of Micro Focus products and may be used, modified and       * BBANK40P
+000600*   distributed as part of your application provided that       * BBANK40P
+000700*   you properly acknowledge the copyright of Micro Focus       * BBANK40P
+000800*   in this material.                                           * BBANK40P
+000900*                                                                 BBANK40P
+001000******************************************************************BBANK40P
+001100                                                                  BBANK40P
+001200******************************************************************BBANK40P
+001300* Program:     BBANK40P.CBL                                     * BBANK40P
+001400* Layer:       Business logic                                   * BBANK40P
+001500* Function:    Obtain a page of transaction details for either  * BBANK40P
+001600*              one account (BANK-SCR40-ACC supplied) or, when   * BBANK40P
+001700*              BANK-SCR40-ACC is spaces, search/report across   * BBANK40P
+001800*              every account using the Screen 40 search         * BBANK40P
+001900*              criteria fields                                  * BBANK40P
+002000******************************************************************BBANK40P
+002100                                                                  BBANK40P
+002200 IDENTIFICATION DIVISION.                                         BBANK40P
+002300 PROGRAM-ID.                                                      BBANK40P
+002400     BBANK40P.                                                    BBANK40P
+002500 DATE-WRITTEN.                                                    BBANK40P
+002600     September 2007.                                              BBANK40P
+002700 DATE-COMPILED.                                                   BBANK40P
+002800     Today.                                                       BBANK40P
+002900                                                                  BBANK40P
+003000 ENVIRONMENT DIVISION.                                            BBANK40P
+003100                                                                  BBANK40P
+003200 DATA DIVISION.                                                   BBANK40P
+003300 WORKING-STORAGE SECTION.                                         BBANK40P
+003400 01  WS-MISC-STORAGE.                                             BBANK40P
+003500   05  WS-PROGRAM-ID                         PIC X(8)             BBANK40P
+003600       VALUE 'BBANK40P'.                                          BBANK40P
+003700   05  WS-EDIT-AMT-7-2                       PIC Z,ZZZ,ZZ9.99-.   BBANK40P
+003800   05  WS-SUB1                               PIC S9(4) COMP.      BBANK40P
+003900   05  WS-SAVE-ACCTYPE                       PIC X(1).            BBANK40P
+004000   05  WS-PAGE-SIZE                        PIC 9(1).              BBANK40P
+004100                                                                  BBANK40P
+004200 01  WS-BANK-DATA.                                                BBANK40P
+004300 COPY CBANKDAT.                                                   BBANK40P
+004400                                                                  BBANK40P
+004500 01  WS-SINGLE-ACC-DATA.                                          BBANK40P
+004600 COPY CBANKD05.                                                   BBANK40P
+004700                                                                  BBANK40P
+004800 01  WS-SEARCH-DATA.                                              BBANK40P
+004900 COPY CBANKD15.                                                   BBANK40P
+005000                                                                  BBANK40P
+005100 COPY CABENDD.                                                    BBANK40P
+005200                                                                  BBANK40P
+005300 LINKAGE SECTION.                                                 BBANK40P
+005400 01  DFHCOMMAREA.                                                 BBANK40P
+005500   05  LK-COMMAREA                           PIC X(6144).         BBANK40P
+005600                                                                  BBANK40P
+005700 COPY CENTRY.                                                     BBANK40P
+005800******************************************************************BBANK40P
+005900* Move the passed area to our area                              * BBANK40P
+006000******************************************************************BBANK40P
+006100     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK40P
+006200     IF BANK-TXN-PAGE-SIZE IS NOT NUMERIC OR                      BBANK40P
+006300        BANK-TXN-PAGE-SIZE IS EQUAL TO 0 OR                       BBANK40P
+006400        BANK-TXN-PAGE-SIZE IS GREATER THAN 8                      BBANK40P
+006500        MOVE 8 TO BANK-TXN-PAGE-SIZE                              BBANK40P
+006600     END-IF.                                                      BBANK40P
+006700     MOVE BANK-TXN-PAGE-SIZE TO WS-PAGE-SIZE.                     BBANK40P
+006800                                                                  BBANK40P
+006900******************************************************************BBANK40P
+007000* This is the main process. BANK-SCR40-ACC spaces means we are  * BBANK40P
+007100* doing a cross-account search/report, otherwise we are         * BBANK40P
+007200* displaying the transactions for one specific account          * BBANK40P
+007300******************************************************************BBANK40P
+007400     IF BANK-SCR40-ACC IS EQUAL TO SPACES                         BBANK40P
+007500        GO TO BBANK40P-SEARCH-ALL-ACCOUNTS                        BBANK40P
+007600     ELSE                                                         BBANK40P
+007700        GO TO BBANK40P-SINGLE-ACCOUNT                             BBANK40P
+007800     END-IF.                                                      BBANK40P
+007900                                                                  BBANK40P
+008000******************************************************************BBANK40P
+008100* Single-account display - obtain a page of transactions for    * BBANK40P
+008200* the supplied account via DBANK05P                              *BBANK40P
+008300******************************************************************BBANK40P
+008400 BBANK40P-SINGLE-ACCOUNT.                                         BBANK40P
+008500     MOVE SPACES TO CD05-DATA.                                    BBANK40P
+008600     MOVE BANK-SCR40-ACC TO CD05I-ACC.                            BBANK40P
+008700     IF BANK-PAGING-STATUS IS EQUAL TO 'B'                        BBANK40P
+008800        SET CD05-START-LOW TO TRUE                                BBANK40P
+008900     ELSE                                                         BBANK40P
+009000        SET CD05-START-HIGH TO TRUE                               BBANK40P
+009100     END-IF.                                                      BBANK40P
+009200     MOVE BANK-SCR40-DAT8 TO CD05I-START-ID.                      BBANK40P
+009300     IF CD05I-START-ID IS EQUAL TO SPACES                         BBANK40P
+009400        SET CD05-START-EQUAL TO TRUE                              BBANK40P
+009500     END-IF.                                                      BBANK40P
+009600     MOVE BANK-SCR40-ACCTYPE TO WS-SAVE-ACCTYPE.                  BBANK40P
+009700 COPY CBANKX05.                                                   BBANK40P
+009800     MOVE SPACES TO BANK-SCREEN40-DATA.                           BBANK40P
+009900     MOVE CD05I-ACC TO BANK-SCR40-ACC.                            BBANK40P
+010000     MOVE WS-SAVE-ACCTYPE TO BANK-SCR40-ACCTYPE.                  BBANK40P
+010100     EVALUATE TRUE                                                BBANK40P
+010200       WHEN CD05-NO-MORE-DATA                                     BBANK40P
+010300         SET BANK-PAGING-OFF TO TRUE                              BBANK40P
+010400       WHEN CD05-IS-MORE-DATA                                     BBANK40P
+010500         SET BANK-PAGING-MIDDLE TO TRUE                           BBANK40P
+010600       WHEN OTHER                                                 BBANK40P
+010700         SET BANK-PAGING-FIRST TO TRUE                            BBANK40P
+010800     END-EVALUATE.                                                BBANK40P
+010900     MOVE 0 TO WS-SUB1.                                           BBANK40P
+011000     PERFORM BBANK40P-MOVE-SINGLE-ENTRY WS-PAGE-SIZE TIMES.       BBANK40P
+011100     GO TO BBANK40P-EXIT.                                         BBANK40P
+011200                                                                  BBANK40P
+011300******************************************************************BBANK40P
+011400* Move one entry from the single-account browse into the       *  BBANK40P
+011500* screen's flat transaction-line table                         *  BBANK40P
+011600******************************************************************BBANK40P
+011700 BBANK40P-MOVE-SINGLE-ENTRY.                                      BBANK40P
+011800     ADD 1 TO WS-SUB1.                                            BBANK40P
+011900     IF CD05O-ID (WS-SUB1) IS EQUAL TO SPACES                     BBANK40P
+012000        GO TO BBANK40P-MOVE-SINGLE-ENTRY-EXIT                     BBANK40P
+012100     END-IF.                                                      BBANK40P
+012200     MOVE CD05O-ID (WS-SUB1) (1:10)                               BBANK40P
+012300          TO BANK-SCR40-DATE (WS-SUB1).                           BBANK40P
+012400     MOVE CD05O-ID (WS-SUB1) (12:2)                               BBANK40P
+012500          TO BANK-SCR40-TIME (WS-SUB1) (1:2).                     BBANK40P
+012600     MOVE ':' TO BANK-SCR40-TIME (WS-SUB1) (3:1).                 BBANK40P
+012700     MOVE CD05O-ID (WS-SUB1) (15:2)                               BBANK40P
+012800          TO BANK-SCR40-TIME (WS-SUB1) (4:2).                     BBANK40P
+012900     MOVE ':' TO BANK-SCR40-TIME (WS-SUB1) (6:1).                 BBANK40P
+013000     MOVE CD05O-ID (WS-SUB1) (18:2)                               BBANK40P
+013100          TO BANK-SCR40-TIME (WS-SUB1) (7:2).                     BBANK40P
+013200     MOVE CD05O-AMT-N (WS-SUB1) TO WS-EDIT-AMT-7-2.               BBANK40P
+013300     MOVE WS-EDIT-AMT-7-2 TO BANK-SCR40-AMNT (WS-SUB1).           BBANK40P
+013400     MOVE CD05O-DESC (WS-SUB1) TO BANK-SCR40-DESC (WS-SUB1).      BBANK40P
+013500 BBANK40P-MOVE-SINGLE-ENTRY-EXIT.                                 BBANK40P
+013600     EXIT.                                                        BBANK40P
+013700                                                                  BBANK40P
+013800******************************************************************BBANK40P
+013900* Cross-account search/report - obtain a page of matching       * BBANK40P
+014000* transactions via DBANK15P, using the Screen 40 search          *BBANK40P
+014100* criteria fields as the filter                                  *BBANK40P
+014200******************************************************************BBANK40P
+014300 BBANK40P-SEARCH-ALL-ACCOUNTS.                                    BBANK40P
+014400     MOVE SPACES TO CD15-DATA.                                    BBANK40P
+014500     MOVE BANK-SCR40-CRIT-PID TO CD15I-PID.                       BBANK40P
+014600     MOVE SPACES TO CD15I-ACC.                                    BBANK40P
+014700     MOVE BANK-SCR40-CRIT-DATE-FROM TO CD15I-DATE-FROM.           BBANK40P
+014800     MOVE BANK-SCR40-CRIT-DATE-TO TO CD15I-DATE-TO.               BBANK40P
+014900     MOVE BANK-SCR40-CRIT-SUBTYPE TO CD15I-SUBTYPE.               BBANK40P
+015000     IF BANK-SCR40-CRIT-AMT-FROM IS EQUAL TO SPACES OR            BBANK40P
+015100        BANK-SCR40-CRIT-AMT-TO IS EQUAL TO SPACES                 BBANK40P
+015200        MOVE 'N' TO CD15I-AMT-RANGE-FLAG                          BBANK40P
+015300     ELSE                                                         BBANK40P
+015400        SET CD15-AMT-RANGE-ON TO TRUE                             BBANK40P
+015500        MOVE BANK-SCR40-CRIT-AMT-FROM-N TO CD15I-AMT-FROM         BBANK40P
+015600        MOVE BANK-SCR40-CRIT-AMT-TO-N TO CD15I-AMT-TO             BBANK40P
+015700     END-IF.                                                      BBANK40P
+015800     IF BANK-PAGING-STATUS IS EQUAL TO 'B'                        BBANK40P
+015900        SET CD15-START-LOW TO TRUE                                BBANK40P
+016000     ELSE                                                         BBANK40P
+016100        SET CD15-START-HIGH TO TRUE                               BBANK40P
+016200     END-IF.                                                      BBANK40P
+016300     MOVE BANK-SCR40-DAT8 TO CD15I-START-ID.                      BBANK40P
+016400     IF CD15I-START-ID IS EQUAL TO SPACES                         BBANK40P
+016500        SET CD15-START-EQUAL TO TRUE                              BBANK40P
+016600     END-IF.                                                      BBANK40P
+016700 COPY CBANKX15.                                                   BBANK40P
+016800     MOVE SPACES TO BANK-SCREEN40-DATA.                           BBANK40P
+016900     EVALUATE TRUE                                                BBANK40P
+017000       WHEN CD15-NO-MORE-DATA                                     BBANK40P
+017100         SET BANK-PAGING-OFF TO TRUE                              BBANK40P
+017200       WHEN CD15-IS-MORE-DATA                                     BBANK40P
+017300         SET BANK-PAGING-MIDDLE TO TRUE                           BBANK40P
+017400       WHEN OTHER                                                 BBANK40P
+017500         SET BANK-PAGING-FIRST TO TRUE                            BBANK40P
+017600     END-EVALUATE.                                                BBANK40P
+017700     MOVE 0 TO WS-SUB1.                                           BBANK40P
+017800     PERFORM BBANK40P-MOVE-SEARCH-ENTRY WS-PAGE-SIZE TIMES.       BBANK40P
+017900     GO TO BBANK40P-EXIT.                                         BBANK40P
+018000                                                                  BBANK40P
+018100******************************************************************BBANK40P
+018200* Move one entry from the cross-account search into the        *  BBANK40P
+018300* screen's flat transaction-line table. The description is     *  BBANK40P
+018400* prefixed with the owning account number since several         * BBANK40P
+018500* customers' entries may appear together on one page            * BBANK40P
+018600******************************************************************BBANK40P
+018700 BBANK40P-MOVE-SEARCH-ENTRY.                                      BBANK40P
+018800     ADD 1 TO WS-SUB1.                                            BBANK40P
+018900     IF CD15O-ID (WS-SUB1) IS EQUAL TO SPACES                     BBANK40P
+019000        GO TO BBANK40P-MOVE-SEARCH-ENTRY-EXIT                     BBANK40P
+019100     END-IF.                                                      BBANK40P
+019200     MOVE CD15O-ID (WS-SUB1) (1:10)                               BBANK40P
+019300          TO BANK-SCR40-DATE (WS-SUB1).                           BBANK40P
+019400     MOVE CD15O-ID (WS-SUB1) (12:2)                               BBANK40P
+019500          TO BANK-SCR40-TIME (WS-SUB1) (1:2).                     BBANK40P
+019600     MOVE ':' TO BANK-SCR40-TIME (WS-SUB1) (3:1).                 BBANK40P
+019700     MOVE CD15O-ID (WS-SUB1) (15:2)                               BBANK40P
+019800          TO BANK-SCR40-TIME (WS-SUB1) (4:2).                     BBANK40P
+019900     MOVE ':' TO BANK-SCR40-TIME (WS-SUB1) (6:1).                 BBANK40P
+020000     MOVE CD15O-ID (WS-SUB1) (18:2)                               BBANK40P
+020100          TO BANK-SCR40-TIME (WS-SUB1) (7:2).                     BBANK40P
+020200     MOVE CD15O-AMT-N (WS-SUB1) TO WS-EDIT-AMT-7-2.               BBANK40P
+020300     MOVE WS-EDIT-AMT-7-2 TO BANK-SCR40-AMNT (WS-SUB1).           BBANK40P
+020400     MOVE CD15O-ACC-NO (WS-SUB1)                                  BBANK40P
+020500          TO BANK-SCR40-DESC (WS-SUB1) (1:9).                     BBANK40P
+020600     MOVE CD15O-DESC (WS-SUB1) (1:11)                             BBANK40P
+020700          TO BANK-SCR40-DESC (WS-SUB1) (10:11).                   BBANK40P
+020800 BBANK40P-MOVE-SEARCH-ENTRY-EXIT.                                 BBANK40P
+020900     EXIT.                                                        BBANK40P
+021000                                                                  BBANK40P
+021100 BBANK40P-EXIT.                                                   BBANK40P
+021200******************************************************************BBANK40P
+021300* Move the result back to the callers area                      * BBANK40P
+021400******************************************************************BBANK40P
+021500     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK40P
+021600                                                                  BBANK40P
+021700******************************************************************BBANK40P
+021800* Return to our caller                                          * BBANK40P
+021900******************************************************************BBANK40P
+022000 COPY CRETURN.                                                    BBANK40P
+022100                                                                  BBANK40P
+022200* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      BBANK40P
