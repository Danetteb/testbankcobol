@@ -0,0 +1,398 @@
+000100******************************************************************DBANK57P
+000200*                                                                 DBANK57P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK57P
+000400*   This demonstration program is provided for use by users     * DBANK57P
+000500*   of Micro Focus products and may be used, modified and       * DBANK57P
+000600*   distributed as part of your application provided that       * DBANK57P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK57P
+000800*   in this material.                                           * DBANK57P
+000900*                                                                 DBANK57P
+001000******************************************************************DBANK57P
+001100                                                                  DBANK57P
+001200******************************************************************DBANK57P
+001300* Program:     DBANK57P.CBL                                     * DBANK57P
+001400* Function:    Batch job to report accounts with no transfer    * DBANK57P
+001500*              activity in the last six months, VSAM version    * DBANK57P
+001600******************************************************************DBANK57P
+001700                                                                  DBANK57P
+001800 IDENTIFICATION DIVISION.                                         DBANK57P
+001900 PROGRAM-ID.                                                      DBANK57P
+002000     DBANK57P.                                                    DBANK57P
+002100 DATE-WRITTEN.                                                    DBANK57P
+002200     September 2007.                                              DBANK57P
+002300 DATE-COMPILED.                                                   DBANK57P
+002400     Today.                                                       DBANK57P
+002500                                                                  DBANK57P
+002600 ENVIRONMENT DIVISION.                                            DBANK57P
+002700                                                                  DBANK57P
+002800 INPUT-OUTPUT   SECTION.                                          DBANK57P
+002900   FILE-CONTROL.                                                  DBANK57P
+003000     SELECT BNKACC-FILE                                           DBANK57P
+003100            ASSIGN       TO BNKACC                                DBANK57P
+003200            ORGANIZATION IS INDEXED                               DBANK57P
+003300            ACCESS MODE  IS SEQUENTIAL                            DBANK57P
+003400            RECORD KEY   IS BAC-REC-ACCNO                         DBANK57P
+003500            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES          DBANK57P
+003600            FILE STATUS  IS WS-BNKACC-STATUS.                     DBANK57P
+003700                                                                  DBANK57P
+003800     SELECT BNKCUST-FILE                                          DBANK57P
+003900            ASSIGN       TO BNKCUST                               DBANK57P
+004000            ORGANIZATION IS INDEXED                               DBANK57P
+004100            ACCESS MODE  IS RANDOM                                DBANK57P
+004200            RECORD KEY   IS BCS-REC-PID                           DBANK57P
+004300            FILE STATUS  IS WS-BNKCUST-STATUS.                    DBANK57P
+004400                                                                  DBANK57P
+004500     SELECT BNKLEDG-FILE                                          DBANK57P
+004600            ASSIGN       TO BNKLEDG                               DBANK57P
+004700            ORGANIZATION IS INDEXED                               DBANK57P
+004800            ACCESS MODE  IS SEQUENTIAL                            DBANK57P
+004900            RECORD KEY   IS BLG-REC-TIMESTAMP                     DBANK57P
+005000            ALTERNATE KEY IS BLG-REC-ALTKEY1 WITH DUPLICATES      DBANK57P
+005100            FILE STATUS  IS WS-BNKLEDG-STATUS.                    DBANK57P
+005200                                                                  DBANK57P
+005300     SELECT DORMRPT-FILE                                          DBANK57P
+005400            ASSIGN       TO DORMRPT                               DBANK57P
+005500            ORGANIZATION IS SEQUENTIAL                            DBANK57P
+005600            FILE STATUS  IS WS-DORMRPT-STATUS.                    DBANK57P
+005700                                                                  DBANK57P
+005800 DATA DIVISION.                                                   DBANK57P
+005900                                                                  DBANK57P
+006000 FILE SECTION.                                                    DBANK57P
+006100 FD  BNKACC-FILE.                                                 DBANK57P
+006200 01  BNKACC-REC.                                                  DBANK57P
+006300 COPY CBANKVAC.                                                   DBANK57P
+006400                                                                  DBANK57P
+006500 FD  BNKCUST-FILE.                                                DBANK57P
+006600 01  BNKCUST-REC.                                                 DBANK57P
+006700 COPY CBANKVCS.                                                   DBANK57P
+006800                                                                  DBANK57P
+006900 FD  BNKLEDG-FILE.                                                DBANK57P
+007000 01  BNKLEDG-REC.                                                 DBANK57P
+007100 COPY CBANKVLG.                                                   DBANK57P
+007200                                                                  DBANK57P
+007300 FD  DORMRPT-FILE.                                                DBANK57P
+007400 01  DORMRPT-REC                              PIC X(100).         DBANK57P
+007500                                                                  DBANK57P
+007600 WORKING-STORAGE SECTION.                                         DBANK57P
+007700 COPY CTIMERD.                                                    DBANK57P
+007800                                                                  DBANK57P
+007900 01  WS-MISC-STORAGE.                                             DBANK57P
+008000   05  WS-PROGRAM-ID                         PIC X(8)             DBANK57P
+008100       VALUE 'DBANK57P'.                                          DBANK57P
+008200                                                                  DBANK57P
+008300   05  WS-BNKACC-STATUS.                                          DBANK57P
+008400     10  WS-BNKACC-STAT1                     PIC X(1).            DBANK57P
+008500     10  WS-BNKACC-STAT2                     PIC X(1).            DBANK57P
+008600                                                                  DBANK57P
+008700   05  WS-BNKCUST-STATUS.                                         DBANK57P
+008800     10  WS-BNKCUST-STAT1                    PIC X(1).            DBANK57P
+008900     10  WS-BNKCUST-STAT2                    PIC X(1).            DBANK57P
+009000                                                                  DBANK57P
+009100   05  WS-BNKLEDG-STATUS.                                         DBANK57P
+009200     10  WS-BNKLEDG-STAT1                     PIC X(1).           DBANK57P
+009300     10  WS-BNKLEDG-STAT2                     PIC X(1).           DBANK57P
+009400                                                                  DBANK57P
+009500   05  WS-DORMRPT-STATUS.                                         DBANK57P
+009600     10  WS-DORMRPT-STAT1                    PIC X(1).            DBANK57P
+009700     10  WS-DORMRPT-STAT2                    PIC X(1).            DBANK57P
+009800                                                                  DBANK57P
+009900   05  WS-IO-STATUS.                                              DBANK57P
+010000     10  WS-IO-STAT1                         PIC X(1).            DBANK57P
+010100     10  WS-IO-STAT2                         PIC X(1).            DBANK57P
+010200                                                                  DBANK57P
+010300   05  WS-TWO-BYTES.                                              DBANK57P
+010400     10  WS-TWO-BYTES-LEFT                   PIC X(1).            DBANK57P
+010500     10  WS-TWO-BYTES-RIGHT                  PIC X(1).            DBANK57P
+010600   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 DBANK57P
+010700                                             PIC 9(1) COMP.       DBANK57P
+010800                                                                  DBANK57P
+010900   05  WS-OPEN-ERROR                         PIC 9(3).            DBANK57P
+011000     88  OPEN-OK                              VALUE 0.            DBANK57P
+011100                                                                  DBANK57P
+011200   05  WS-FILE                               PIC X(16).           DBANK57P
+011300                                                                  DBANK57P
+011400* Dormancy cutoff - six calendar months back from todays date,    DBANK57P
+011500* same day of month, built by simple field arithmetic on the      DBANK57P
+011600* run date rather than an intrinsic date function                 DBANK57P
+011700   05  WS-CUTOFF-DATE.                                            DBANK57P
+011800     10  WS-CUTOFF-YYYY                      PIC 9(4).            DBANK57P
+011900     10  WS-CUTOFF-MM                         PIC 9(2).           DBANK57P
+012000     10  WS-CUTOFF-DD                         PIC 9(2).           DBANK57P
+012100                                                                  DBANK57P
+012200   05  WS-LAST-ACTIVITY-DATE                 PIC X(8).            DBANK57P
+012300                                                                  DBANK57P
+012400   05  WS-ACCOUNTS-READ                      PIC 9(5)             DBANK57P
+012500       VALUE ZERO.                                                DBANK57P
+012600   05  WS-DORMANT-COUNT                      PIC 9(5)             DBANK57P
+012700       VALUE ZERO.                                                DBANK57P
+012800                                                                  DBANK57P
+012900   05  WS-TXN-EOF-FLAG                       PIC X(1).            DBANK57P
+013000     88  WS-TXN-EOF                          VALUE 'Y'.           DBANK57P
+013100     88  WS-TXN-NOT-EOF                       VALUE 'N'.          DBANK57P
+013200                                                                  DBANK57P
+013300   05  WS-TXN-BUF-ACCNO                      PIC X(9).            DBANK57P
+013400   05  WS-TXN-BUF-DATE                       PIC X(8).            DBANK57P
+013500                                                                  DBANK57P
+013600   05  WS-RPT-BALANCE                        PIC X(15).           DBANK57P
+013700   05  WS-RPT-BALANCE-N REDEFINES                                 DBANK57P
+013800       WS-RPT-BALANCE               PIC ZZZ,ZZZ,ZZ9.99-.          DBANK57P
+013900                                                                  DBANK57P
+014000 01  WS-CONSOLE-MESSAGE                      PIC X(60).           DBANK57P
+014100                                                                  DBANK57P
+014200 PROCEDURE DIVISION.                                              DBANK57P
+014300     MOVE 'Started' TO WS-CONSOLE-MESSAGE.                        DBANK57P
+014400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK57P
+014500     PERFORM RUN-TIME.                                            DBANK57P
+014600     PERFORM COMPUTE-CUTOFF-DATE THRU                             DBANK57P
+014700             COMPUTE-CUTOFF-DATE-EXIT.                            DBANK57P
+014800     SET OPEN-OK TO TRUE.                                         DBANK57P
+014900                                                                  DBANK57P
+015000     PERFORM OPEN-FILES THRU                                      DBANK57P
+015100             OPEN-FILES-EXIT.                                     DBANK57P
+015200     IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                        DBANK57P
+015300        MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE                  DBANK57P
+015400        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK57P
+015500        MOVE 16 TO RETURN-CODE                                    DBANK57P
+015600        GO TO QUICK-EXIT                                          DBANK57P
+015700     END-IF.                                                      DBANK57P
+015800                                                                  DBANK57P
+015900 BNKACC-PROCESS.                                                  DBANK57P
+016000     MOVE 0 TO WS-ACCOUNTS-READ.                                  DBANK57P
+016100     MOVE 0 TO WS-DORMANT-COUNT.                                  DBANK57P
+016200 BNKACC-LOOP.                                                     DBANK57P
+016300     READ BNKACC-FILE                                             DBANK57P
+016400       AT END                                                     DBANK57P
+016500         GO TO BNKACC-ENDED                                       DBANK57P
+016600     END-READ.                                                    DBANK57P
+016700     ADD 1 TO WS-ACCOUNTS-READ.                                   DBANK57P
+016800     MOVE SPACES TO WS-LAST-ACTIVITY-DATE.                        DBANK57P
+016900     PERFORM FIND-LAST-ACTIVITY THRU                              DBANK57P
+017000             FIND-LAST-ACTIVITY-EXIT.                             DBANK57P
+017100     IF WS-LAST-ACTIVITY-DATE IS EQUAL TO SPACES                  DBANK57P
+017200        OR WS-LAST-ACTIVITY-DATE IS LESS THAN WS-CUTOFF-DATE      DBANK57P
+017300        PERFORM GET-CUSTOMER THRU                                 DBANK57P
+017400                GET-CUSTOMER-EXIT                                 DBANK57P
+017500        PERFORM PRINT-DORMANT-LINE THRU                           DBANK57P
+017600                PRINT-DORMANT-LINE-EXIT                           DBANK57P
+017700        ADD 1 TO WS-DORMANT-COUNT                                 DBANK57P
+017800     END-IF.                                                      DBANK57P
+017900     GO TO BNKACC-LOOP.                                           DBANK57P
+018000 BNKACC-ENDED.                                                    DBANK57P
+018100     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK57P
+018200     STRING WS-ACCOUNTS-READ             DELIMITED BY SIZE        DBANK57P
+018300            ' accounts checked'          DELIMITED BY SIZE        DBANK57P
+018400       INTO WS-CONSOLE-MESSAGE.                                   DBANK57P
+018500     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK57P
+018600     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK57P
+018700     STRING WS-DORMANT-COUNT             DELIMITED BY SIZE        DBANK57P
+018800            ' dormant accounts found'    DELIMITED BY SIZE        DBANK57P
+018900       INTO WS-CONSOLE-MESSAGE.                                   DBANK57P
+019000     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK57P
+019100                                                                  DBANK57P
+019200     CLOSE BNKACC-FILE.                                           DBANK57P
+019300     CLOSE BNKCUST-FILE.                                          DBANK57P
+019400     CLOSE BNKLEDG-FILE.                                          DBANK57P
+019500     CLOSE DORMRPT-FILE.                                          DBANK57P
+019600                                                                  DBANK57P
+019700     PERFORM RUN-TIME.                                            DBANK57P
+019800     MOVE 0 TO RETURN-CODE.                                       DBANK57P
+019900 QUICK-EXIT.                                                      DBANK57P
+020000     GOBACK.                                                      DBANK57P
+020100                                                                  DBANK57P
+020200******************************************************************DBANK57P
+020300* Work out the date six calendar months before today, by        * DBANK57P
+020400* simple field subtraction/borrow rather than an intrinsic       *DBANK57P
+020500* date function                                                  *DBANK57P
+020600******************************************************************DBANK57P
+020700 COMPUTE-CUTOFF-DATE.                                             DBANK57P
+020800     MOVE WS-TIMER-CD-DD TO WS-CUTOFF-DD.                         DBANK57P
+020900     IF WS-TIMER-CD-MM IS GREATER THAN 6                          DBANK57P
+021000        COMPUTE WS-CUTOFF-MM = WS-TIMER-CD-MM - 6                 DBANK57P
+021100        MOVE WS-TIMER-CD-YYYY TO WS-CUTOFF-YYYY                   DBANK57P
+021200     ELSE                                                         DBANK57P
+021300        COMPUTE WS-CUTOFF-MM = WS-TIMER-CD-MM + 6                 DBANK57P
+021400        COMPUTE WS-CUTOFF-YYYY = WS-TIMER-CD-YYYY - 1             DBANK57P
+021500     END-IF.                                                      DBANK57P
+021600 COMPUTE-CUTOFF-DATE-EXIT.                                        DBANK57P
+021700     EXIT.                                                        DBANK57P
+021800                                                                  DBANK57P
+021900******************************************************************DBANK57P
+022000* Replay every BNKLEDG entry for this account (the lookahead     *DBANK57P
+022100* merge DBANK54P/56P already use) and keep the date of the last * DBANK57P
+022200* one seen - since the alternate key orders entries oldest      * DBANK57P
+022300* first within an account, that is simply the last one          * DBANK57P
+022400* consumed before the buffer moves on to the next account       * DBANK57P
+022500******************************************************************DBANK57P
+022600 FIND-LAST-ACTIVITY.                                              DBANK57P
+022700     IF WS-TXN-EOF                                                DBANK57P
+022800        GO TO FIND-LAST-ACTIVITY-EXIT                             DBANK57P
+022900     END-IF.                                                      DBANK57P
+023000     IF WS-TXN-BUF-ACCNO IS NOT EQUAL TO BAC-REC-ACCNO            DBANK57P
+023100        GO TO FIND-LAST-ACTIVITY-EXIT                             DBANK57P
+023200     END-IF.                                                      DBANK57P
+023300     MOVE WS-TXN-BUF-DATE TO WS-LAST-ACTIVITY-DATE.               DBANK57P
+023400     PERFORM READ-NEXT-TXN THRU                                   DBANK57P
+023500             READ-NEXT-TXN-EXIT.                                  DBANK57P
+023600     GO TO FIND-LAST-ACTIVITY.                                    DBANK57P
+023700 FIND-LAST-ACTIVITY-EXIT.                                         DBANK57P
+023800     EXIT.                                                        DBANK57P
+023900                                                                  DBANK57P
+024000******************************************************************DBANK57P
+024100* Look up the account owner so the report can show a name       * DBANK57P
+024200******************************************************************DBANK57P
+024300 GET-CUSTOMER.                                                    DBANK57P
+024400     MOVE BAC-REC-PID TO BCS-REC-PID.                             DBANK57P
+024500     READ BNKCUST-FILE                                            DBANK57P
+024600       INVALID KEY                                                DBANK57P
+024700         MOVE SPACES TO BNKCUST-REC                               DBANK57P
+024800         MOVE BAC-REC-PID TO BCS-REC-PID                          DBANK57P
+024900         MOVE 'Customer unavailable' TO BCS-REC-NAME              DBANK57P
+025000     END-READ.                                                    DBANK57P
+025100 GET-CUSTOMER-EXIT.                                               DBANK57P
+025200     EXIT.                                                        DBANK57P
+025300                                                                  DBANK57P
+025400******************************************************************DBANK57P
+025500* Print one line of the dormant account report                 *  DBANK57P
+025600******************************************************************DBANK57P
+025700 PRINT-DORMANT-LINE.                                              DBANK57P
+025800     MOVE BAC-REC-BALANCE TO WS-RPT-BALANCE-N.                    DBANK57P
+025900     MOVE SPACES TO DORMRPT-REC.                                  DBANK57P
+026000     IF WS-LAST-ACTIVITY-DATE IS EQUAL TO SPACES                  DBANK57P
+026100        STRING BAC-REC-ACCNO        DELIMITED BY SIZE             DBANK57P
+026200               '  '                 DELIMITED BY SIZE             DBANK57P
+026300               BCS-REC-NAME         DELIMITED BY '  '             DBANK57P
+026400               ' NEVER ACTIVE  '    DELIMITED BY SIZE             DBANK57P
+026500               WS-RPT-BALANCE       DELIMITED BY SIZE             DBANK57P
+026600          INTO DORMRPT-REC                                        DBANK57P
+026700     ELSE                                                         DBANK57P
+026800        STRING BAC-REC-ACCNO        DELIMITED BY SIZE             DBANK57P
+026900               '  '                 DELIMITED BY SIZE             DBANK57P
+027000               BCS-REC-NAME         DELIMITED BY '  '             DBANK57P
+027100               ' LAST ACTIVE '      DELIMITED BY SIZE             DBANK57P
+027200               WS-LAST-ACTIVITY-DATE DELIMITED BY SIZE            DBANK57P
+027300               '  '                 DELIMITED BY SIZE             DBANK57P
+027400               WS-RPT-BALANCE       DELIMITED BY SIZE             DBANK57P
+027500          INTO DORMRPT-REC                                        DBANK57P
+027600     END-IF.                                                      DBANK57P
+027700     WRITE DORMRPT-REC.                                           DBANK57P
+027800 PRINT-DORMANT-LINE-EXIT.                                         DBANK57P
+027900     EXIT.                                                        DBANK57P
+028000                                                                  DBANK57P
+028100******************************************************************DBANK57P
+028200* Open all files and position BNKLEDG at the start of its        *DBANK57P
+028300* account/timestamp alternate key, then read the first record   * DBANK57P
+028400* into the lookahead buffer                                     * DBANK57P
+028500******************************************************************DBANK57P
+028600 OPEN-FILES.                                                      DBANK57P
+028700     OPEN INPUT BNKACC-FILE.                                      DBANK57P
+028800     MOVE WS-BNKACC-STATUS TO WS-IO-STATUS.                       DBANK57P
+028900     MOVE 'BNKACC-FILE' TO WS-FILE.                               DBANK57P
+029000     PERFORM CHECK-OPEN THRU                                      DBANK57P
+029100             CHECK-OPEN-EXIT.                                     DBANK57P
+029200                                                                  DBANK57P
+029300     OPEN INPUT BNKCUST-FILE.                                     DBANK57P
+029400     MOVE WS-BNKCUST-STATUS TO WS-IO-STATUS.                      DBANK57P
+029500     MOVE 'BNKCUST-FILE' TO WS-FILE.                              DBANK57P
+029600     PERFORM CHECK-OPEN THRU                                      DBANK57P
+029700             CHECK-OPEN-EXIT.                                     DBANK57P
+029800                                                                  DBANK57P
+029900     OPEN INPUT BNKLEDG-FILE.                                     DBANK57P
+030000     MOVE WS-BNKLEDG-STATUS TO WS-IO-STATUS.                      DBANK57P
+030100     MOVE 'BNKLEDG-FILE' TO WS-FILE.                              DBANK57P
+030200     PERFORM CHECK-OPEN THRU                                      DBANK57P
+030300             CHECK-OPEN-EXIT.                                     DBANK57P
+030400                                                                  DBANK57P
+030500     OPEN OUTPUT DORMRPT-FILE.                                    DBANK57P
+030600     MOVE WS-DORMRPT-STATUS TO WS-IO-STATUS.                      DBANK57P
+030700     MOVE 'DORMRPT-FILE' TO WS-FILE.                              DBANK57P
+030800     PERFORM CHECK-OPEN THRU                                      DBANK57P
+030900             CHECK-OPEN-EXIT.                                     DBANK57P
+031000                                                                  DBANK57P
+031100     SET WS-TXN-NOT-EOF TO TRUE.                                  DBANK57P
+031200     IF WS-OPEN-ERROR IS EQUAL TO ZERO                            DBANK57P
+031300        MOVE LOW-VALUES TO BLG-REC-ALTKEY1                        DBANK57P
+031400        START BNKLEDG-FILE KEY IS NOT LESS THAN BLG-REC-ALTKEY1   DBANK57P
+031500        IF WS-BNKLEDG-STATUS IS EQUAL TO '00'                     DBANK57P
+031600           PERFORM READ-NEXT-TXN THRU                             DBANK57P
+031700                   READ-NEXT-TXN-EXIT                             DBANK57P
+031800        ELSE                                                      DBANK57P
+031900           SET WS-TXN-EOF TO TRUE                                 DBANK57P
+032000        END-IF                                                    DBANK57P
+032100     END-IF.                                                      DBANK57P
+032200 OPEN-FILES-EXIT.                                                 DBANK57P
+032300     EXIT.                                                        DBANK57P
+032400                                                                  DBANK57P
+032500******************************************************************DBANK57P
+032600* Read the next BNKLEDG record (in account/timestamp order) into *DBANK57P
+032700* the lookahead buffer                                          * DBANK57P
+032800******************************************************************DBANK57P
+032900 READ-NEXT-TXN.                                                   DBANK57P
+033000     READ BNKLEDG-FILE                                            DBANK57P
+033100       AT END                                                     DBANK57P
+033200         SET WS-TXN-EOF TO TRUE                                   DBANK57P
+033300         GO TO READ-NEXT-TXN-EXIT                                 DBANK57P
+033400     END-READ.                                                    DBANK57P
+033500     MOVE BLG-REC-ALTKEY1-ACCNO TO WS-TXN-BUF-ACCNO.              DBANK57P
+033600     MOVE BLG-REC-ALTKEY1-TIMESTAMP (1:4) TO WS-TXN-BUF-DATE (1:4)DBANK57P
+033700     MOVE BLG-REC-ALTKEY1-TIMESTAMP (6:2) TO WS-TXN-BUF-DATE (5:2)DBANK57P
+033800     MOVE BLG-REC-ALTKEY1-TIMESTAMP (9:2) TO WS-TXN-BUF-DATE (7:2)DBANK57P
+033900 READ-NEXT-TXN-EXIT.                                              DBANK57P
+034000     EXIT.                                                        DBANK57P
+034100                                                                  DBANK57P
+034200******************************************************************DBANK57P
+034300* Check file open OK                                            * DBANK57P
+034400******************************************************************DBANK57P
+034500 CHECK-OPEN.                                                      DBANK57P
+034600     IF WS-IO-STATUS IS EQUAL TO '00'                             DBANK57P
+034700        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK57P
+034800        STRING WS-FILE       DELIMITED BY ' '                     DBANK57P
+034900               ' opened ok' DELIMITED BY SIZE                     DBANK57P
+035000          INTO WS-CONSOLE-MESSAGE                                 DBANK57P
+035100        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK57P
+035200     ELSE                                                         DBANK57P
+035300        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK57P
+035400        STRING WS-FILE          DELIMITED BY ' '                  DBANK57P
+035500               ' did not open' DELIMITED BY SIZE                  DBANK57P
+035600          INTO WS-CONSOLE-MESSAGE                                 DBANK57P
+035700        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK57P
+035800        PERFORM DISPLAY-IO-STATUS                                 DBANK57P
+035900        ADD 1 TO WS-OPEN-ERROR                                    DBANK57P
+036000     END-IF.                                                      DBANK57P
+036100 CHECK-OPEN-EXIT.                                                 DBANK57P
+036200     EXIT.                                                        DBANK57P
+036300                                                                  DBANK57P
+036400******************************************************************DBANK57P
+036500* Display the file status bytes. This routine will display as  *  DBANK57P
+036600* two digits if the full two byte file status is numeric. If    * DBANK57P
+036700* second byte is non-numeric then it will be treated as a       * DBANK57P
+036800* binary number.                                                * DBANK57P
+036900******************************************************************DBANK57P
+037000 DISPLAY-IO-STATUS.                                               DBANK57P
+037100     IF WS-IO-STATUS NUMERIC                                      DBANK57P
+037200        MOVE SPACE TO WS-CONSOLE-MESSAGE                          DBANK57P
+037300        STRING 'File status -' DELIMITED BY SIZE                  DBANK57P
+037400               WS-IO-STATUS   DELIMITED BY SIZE                   DBANK57P
+037500          INTO WS-CONSOLE-MESSAGE                                 DBANK57P
+037600        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK57P
+037700     ELSE                                                         DBANK57P
+037800        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     DBANK57P
+037900        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    DBANK57P
+038000        MOVE SPACE TO WS-CONSOLE-MESSAGE                          DBANK57P
+038100        STRING 'File status -' DELIMITED BY SIZE                  DBANK57P
+038200               WS-IO-STAT1    DELIMITED BY SIZE                   DBANK57P
+038300               '/'            DELIMITED BY SIZE                   DBANK57P
+038400               WS-TWO-BYTES   DELIMITED BY SIZE                   DBANK57P
+038500          INTO WS-CONSOLE-MESSAGE                                 DBANK57P
+038600        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK57P
+038700     END-IF.                                                      DBANK57P
+038800                                                                  DBANK57P
+038900******************************************************************DBANK57P
+039000* Display CONSOLE messages...                                   * DBANK57P
+039100******************************************************************DBANK57P
+039200 DISPLAY-CONSOLE-MESSAGE.                                         DBANK57P
+039300     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.              DBANK57P
+039400     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       DBANK57P
+039500                                                                  DBANK57P
+039600 COPY CTIMERP.                                                    DBANK57P
+039700                                                                  DBANK57P
+039800* $ Version 5.94a sequenced on Wednesday 19 Sep 2007 at 2:00pm    DBANK57P
