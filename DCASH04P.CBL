@@ -0,0 +1,132 @@
+000100******************************************************************DCASH04P
+000200*                                                                *DCASH04P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DCASH04P
+000400*   This demonstration program is provided for use by users     * DCASH04P
+000500*   of Micro Focus products and may be used, modified and       * DCASH04P
+000600*   distributed as part of your application provided that       * DCASH04P
+000700*   you properly acknowledge the copyright of Micro Focus       * DCASH04P
+000800*   in this material.                                           * DCASH04P
+000900*                                                                *DCASH04P
+001000******************************************************************DCASH04P
+001100                                                                  DCASH04P
+001200******************************************************************DCASH04P
+001300* Program:     DCASH04P.CBL                                     * DCASH04P
+001400* Function:    Record the result of an ATM PIN check, tracking *  DCASH04P
+001500*              consecutive failures and applying the lockout   *  DCASH04P
+001600*              VSAM version                                     * DCASH04P
+001700******************************************************************DCASH04P
+001800                                                                  DCASH04P
+001900 IDENTIFICATION DIVISION.                                         DCASH04P
+002000 PROGRAM-ID.                                                      DCASH04P
+002100     DCASH04P.                                                    DCASH04P
+002200 DATE-WRITTEN.                                                    DCASH04P
+002300     September 2007.                                              DCASH04P
+002400 DATE-COMPILED.                                                   DCASH04P
+002500     Today.                                                       DCASH04P
+002600                                                                  DCASH04P
+002700 ENVIRONMENT DIVISION.                                            DCASH04P
+002800                                                                  DCASH04P
+002900 DATA DIVISION.                                                   DCASH04P
+003000                                                                  DCASH04P
+003100 WORKING-STORAGE SECTION.                                         DCASH04P
+003200 01  WS-MISC-STORAGE.                                             DCASH04P
+003300   05  WS-PROGRAM-ID                         PIC X(8)             DCASH04P
+003400       VALUE 'DCASH04P'.                                          DCASH04P
+003500   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DCASH04P
+003600   05  WS-MAX-PIN-FAILS                       PIC 9(2)            DCASH04P
+003700       VALUE 3.                                                   DCASH04P
+003800   05  WS-READ-TOKEN                         PIC S9(8) COMP.      DCASH04P
+003900   05  WS-RESP                               PIC S9(8) COMP.      DCASH04P
+004000   05  WS-BNKCUST-RID                        PIC X(5).            DCASH04P
+004100                                                                  DCASH04P
+004200 01 WS-BNKCUST-REC.                                               DCASH04P
+004300 COPY CBANKVCS.                                                   DCASH04P
+004400                                                                  DCASH04P
+004500 01  WS-COMMAREA.                                                 DCASH04P
+004600 COPY CCASHD04.                                                   DCASH04P
+004700                                                                  DCASH04P
+004800 COPY CABENDD.                                                    DCASH04P
+004900                                                                  DCASH04P
+005000 LINKAGE SECTION.                                                 DCASH04P
+005100 01  DFHCOMMAREA.                                                 DCASH04P
+005200   05  LK-COMMAREA                           PIC X(1)             DCASH04P
+005300       OCCURS 1 TO 4096 TIMES                                     DCASH04P
+005400         DEPENDING ON WS-COMMAREA-LENGTH.                         DCASH04P
+005500                                                                  DCASH04P
+005600 COPY CENTRY.                                                     DCASH04P
+005700******************************************************************DCASH04P
+005800* Move the passed data to our area                              * DCASH04P
+005900******************************************************************DCASH04P
+006000     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DCASH04P
+006100     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DCASH04P
+006200                                                                  DCASH04P
+006300******************************************************************DCASH04P
+006400* Initialize our output area                                    * DCASH04P
+006500******************************************************************DCASH04P
+006600     MOVE SPACES TO CD04O-DATA.                                   DCASH04P
+006700     SET CD04O-STATUS-FAIL TO TRUE.                               DCASH04P
+006800     SET CD04O-LOCKED-NO TO TRUE.                                 DCASH04P
+006900                                                                  DCASH04P
+007000******************************************************************DCASH04P
+007100* Try to get the customer record so we can update it            * DCASH04P
+007200******************************************************************DCASH04P
+007300     MOVE CD04I-CONTACT-ID TO WS-BNKCUST-RID.                     DCASH04P
+007400     EXEC CICS READ FILE('BNKCUST')                               DCASH04P
+007500                    UPDATE                                        DCASH04P
+007600                    INTO(WS-BNKCUST-REC)                          DCASH04P
+007700                    LENGTH(LENGTH OF WS-BNKCUST-REC)              DCASH04P
+007800                    RIDFLD(WS-BNKCUST-RID)                        DCASH04P
+007900                    TOKEN(WS-READ-TOKEN)                          DCASH04P
+008000                    RESP(WS-RESP)                                 DCASH04P
+008100     END-EXEC.                                                    DCASH04P
+008200                                                                  DCASH04P
+008300******************************************************************DCASH04P
+008400* Did we get the record OK                                      * DCASH04P
+008500******************************************************************DCASH04P
+008600     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DCASH04P
+008700        GO TO DCASH04P-EXIT                                       DCASH04P
+008800     END-IF.                                                      DCASH04P
+008900                                                                  DCASH04P
+009000******************************************************************DCASH04P
+009100* A good PIN clears the failure count, a bad one bumps it and   * DCASH04P
+009200* locks the account out once the limit is reached               * DCASH04P
+009300******************************************************************DCASH04P
+009400     IF CD04I-RESULT-OK                                           DCASH04P
+009500        MOVE ZERO TO BCS-REC-PIN-FAILS                            DCASH04P
+009600        SET BCS-REC-PIN-LOCKED-NO TO TRUE                         DCASH04P
+009700     ELSE                                                         DCASH04P
+009800        IF BCS-REC-PIN-FAILS IS LESS THAN WS-MAX-PIN-FAILS        DCASH04P
+009900           ADD 1 TO BCS-REC-PIN-FAILS                             DCASH04P
+010000        END-IF                                                    DCASH04P
+010100        IF BCS-REC-PIN-FAILS IS GREATER THAN OR EQUAL TO          DCASH04P
+010200           WS-MAX-PIN-FAILS                                       DCASH04P
+010300           SET BCS-REC-PIN-LOCKED-YES TO TRUE                     DCASH04P
+010400        END-IF                                                    DCASH04P
+010500     END-IF.                                                      DCASH04P
+010600                                                                  DCASH04P
+010700******************************************************************DCASH04P
+010800* Rewrite the customer record with the new counts               * DCASH04P
+010900******************************************************************DCASH04P
+011000     EXEC CICS REWRITE FILE('BNKCUST')                            DCASH04P
+011100                       FROM(WS-BNKCUST-REC)                       DCASH04P
+011200                       LENGTH(LENGTH OF WS-BNKCUST-REC)           DCASH04P
+011300                       TOKEN(WS-READ-TOKEN)                       DCASH04P
+011400                       RESP(WS-RESP)                              DCASH04P
+011500     END-EXEC.                                                    DCASH04P
+011600     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DCASH04P
+011700        GO TO DCASH04P-EXIT                                       DCASH04P
+011800     END-IF.                                                      DCASH04P
+011900                                                                  DCASH04P
+012000     MOVE BCS-REC-PIN-LOCKED TO CD04O-LOCKED.                     DCASH04P
+012100     SET CD04O-STATUS-OK TO TRUE.                                 DCASH04P
+012200                                                                  DCASH04P
+012300 DCASH04P-EXIT.                                                   DCASH04P
+012400******************************************************************DCASH04P
+012500* Move the result back to the callers area                      * DCASH04P
+012600******************************************************************DCASH04P
+012700     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DCASH04P
+012800                                                                  DCASH04P
+012900******************************************************************DCASH04P
+013000* Return to our caller                                          * DCASH04P
+013100******************************************************************DCASH04P
+013200 COPY CRETURN.                                                    DCASH04P
