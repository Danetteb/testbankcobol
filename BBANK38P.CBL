@@ -0,0 +1,249 @@
+000100******************************************************************BBANK38P
+000200*                                                                 BBANK38P
+000300* Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.     * BBANK38P
+000400* This demonstration program is provided for use by users       * BBANK38P
+000500* of Micro Focus products and may be used, modified and         * BBANK38P
+000600* distributed as part of your application provided that         * BBANK38P
+000700* you properly acknowledge the copyright of Micro Focus         * BBANK38P
+000800* in this material.                                             * BBANK38P
+000900*                                                                 BBANK38P
+001000******************************************************************BBANK38P
+001100                                                                  BBANK38P
+001200******************************************************************BBANK38P
+001300* Program:     BBANK38P.CBL                                     * BBANK38P
+001400* Layer:       Business logic                                   * BBANK38P
+001500* Function:    Maintain notes/memo text                        *  BBANK38P
+001600*              held against a bank account                     *  BBANK38P
+001700******************************************************************BBANK38P
+001800                                                                  BBANK38P
+001900 IDENTIFICATION DIVISION.                                         BBANK38P
+002000 PROGRAM-ID.                                                      BBANK38P
+002100     BBANK38P.                                                    BBANK38P
+002200 DATE-WRITTEN.                                                    BBANK38P
+002300     September 2007.                                              BBANK38P
+002400 DATE-COMPILED.                                                   BBANK38P
+002500     Today.                                                       BBANK38P
+002600                                                                  BBANK38P
+002700 ENVIRONMENT DIVISION.                                            BBANK38P
+002800                                                                  BBANK38P
+002900 DATA DIVISION.                                                   BBANK38P
+003000 WORKING-STORAGE SECTION.                                         BBANK38P
+003100 01  WS-MISC-STORAGE.                                             BBANK38P
+003200   05  WS-PROGRAM-ID                       PIC X(8)               BBANK38P
+003300       VALUE 'BBANK38P'.                                          BBANK38P
+003400   05  WS-INPUT-FLAG                       PIC X(1).              BBANK38P
+003500     88  INPUT-OK                          VALUE '0'.             BBANK38P
+003600     88  INPUT-ERROR                       VALUE '1'.             BBANK38P
+003700   05  WS-RETURN-FLAG                      PIC X(1).              BBANK38P
+003800     88  WS-RETURN-FLAG-OFF                 VALUE LOW-VALUES.     BBANK38P
+003900     88  WS-RETURN-FLAG-ON                  VALUE '1'.            BBANK38P
+004000   05  WS-RETURN-MSG                       PIC X(75).             BBANK38P
+004100     88  WS-RETURN-MSG-OFF                  VALUE SPACES.         BBANK38P
+004200   05  WS-PFK-FLAG                         PIC X(1).              BBANK38P
+004300     88  PFK-VALID                          VALUE '0'.            BBANK38P
+004400     88  PFK-INVALID                        VALUE '1'.            BBANK38P
+004500   05  WS-ERROR-MSG                        PIC X(75).             BBANK38P
+004600   05  WS-DYNAMIC-PGM                      PIC X(8)               BBANK38P
+004700       VALUE 'UNKNOWN'.                                           BBANK38P
+004800                                                                  BBANK38P
+004900 01  WS-BANK-DATA.                                                BBANK38P
+005000 COPY CBANKDAT.                                                   BBANK38P
+005100                                                                  BBANK38P
+005200 01  WS-HELP-DATA.                                                BBANK38P
+005300 COPY CHELPD01.                                                   BBANK38P
+005400                                                                  BBANK38P
+005500 01  WS-ACC-DATA.                                                 BBANK38P
+005600 COPY CBANKD11.                                                   BBANK38P
+005700                                                                  BBANK38P
+005800 01  WS-NOTES-DATA.                                               BBANK38P
+005900 COPY CBANKD18.                                                   BBANK38P
+006000                                                                  BBANK38P
+006100 COPY CABENDD.                                                    BBANK38P
+006200                                                                  BBANK38P
+006300 LINKAGE SECTION.                                                 BBANK38P
+006400 01  DFHCOMMAREA.                                                 BBANK38P
+006500   05  LK-COMMAREA                         PIC X(6144).           BBANK38P
+006600                                                                  BBANK38P
+006700 COPY CENTRY.                                                     BBANK38P
+006800******************************************************************BBANK38P
+006900* Make ourselves re-entrant                                     * BBANK38P
+007000******************************************************************BBANK38P
+007100     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK38P
+007200                                                                  BBANK38P
+007300******************************************************************BBANK38P
+007400* Move the passed area to our area                              * BBANK38P
+007500******************************************************************BBANK38P
+007600     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK38P
+007700                                                                  BBANK38P
+007800******************************************************************BBANK38P
+007900* Ensure error message is cleared                               * BBANK38P
+008000******************************************************************BBANK38P
+008100     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK38P
+008200                                                                  BBANK38P
+008300******************************************************************BBANK38P
+008400* This is the main process                                      * BBANK38P
+008500******************************************************************BBANK38P
+008600                                                                  BBANK38P
+008700******************************************************************BBANK38P
+008800* Save the passed return flag and then turn it off              * BBANK38P
+008900******************************************************************BBANK38P
+009000     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK38P
+009100     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK38P
+009200                                                                  BBANK38P
+009300******************************************************************BBANK38P
+009400* Check the AID to see if its valid at this point               * BBANK38P
+009500******************************************************************BBANK38P
+009600     SET PFK-INVALID TO TRUE.                                     BBANK38P
+009700     IF BANK-AID-ENTER OR                                         BBANK38P
+009800        BANK-AID-PFK03 OR                                         BBANK38P
+009900        BANK-AID-PFK04                                            BBANK38P
+010000        SET PFK-VALID TO TRUE                                     BBANK38P
+010100     END-IF.                                                      BBANK38P
+010200     IF BANK-AID-PFK01 AND                                        BBANK38P
+010300        BANK-HELP-INACTIVE                                        BBANK38P
+010400        SET BANK-HELP-ACTIVE TO TRUE                              BBANK38P
+010500        SET PFK-VALID TO TRUE                                     BBANK38P
+010600     END-IF.                                                      BBANK38P
+010700     IF PFK-INVALID                                               BBANK38P
+010800        SET BANK-AID-ENTER TO TRUE                                BBANK38P
+010900     END-IF.                                                      BBANK38P
+011000                                                                  BBANK38P
+011100******************************************************************BBANK38P
+011200* Check the AID to see if we have to quit                       * BBANK38P
+011300******************************************************************BBANK38P
+011400     IF BANK-AID-PFK03                                            BBANK38P
+011500        MOVE 'BBANK38P' TO BANK-LAST-PROG                         BBANK38P
+011600        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK38P
+011700        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK38P
+011800        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK38P
+011900        GO TO COMMON-RETURN                                       BBANK38P
+012000     END-IF.                                                      BBANK38P
+012100                                                                  BBANK38P
+012200******************************************************************BBANK38P
+012300* Check the to see if user needs or has been using help         * BBANK38P
+012400******************************************************************BBANK38P
+012500     IF BANK-HELP-ACTIVE                                          BBANK38P
+012600        IF BANK-AID-PFK04                                         BBANK38P
+012700           SET BANK-HELP-INACTIVE TO TRUE                         BBANK38P
+012800           MOVE 00 TO BANK-HELP-SCREEN                            BBANK38P
+012900           MOVE 'BBANK38P' TO BANK-LAST-PROG                      BBANK38P
+013000           MOVE 'BBANK38P' TO BANK-NEXT-PROG                      BBANK38P
+013100           MOVE 'MBANK38' TO BANK-LAST-MAPSET                     BBANK38P
+013200           MOVE 'HELP38A' TO BANK-LAST-MAP                        BBANK38P
+013300           MOVE 'MBANK38' TO BANK-NEXT-MAPSET                     BBANK38P
+013400           MOVE 'BANK38A' TO BANK-NEXT-MAP                        BBANK38P
+013500           GO TO COMMON-RETURN                                    BBANK38P
+013600        ELSE                                                      BBANK38P
+013700           MOVE 01 TO BANK-HELP-SCREEN                            BBANK38P
+013800           MOVE 'BBANK38P' TO BANK-LAST-PROG                      BBANK38P
+013900           MOVE 'BBANK38P' TO BANK-NEXT-PROG                      BBANK38P
+014000           MOVE 'MBANK38' TO BANK-LAST-MAPSET                     BBANK38P
+014100           MOVE 'BANK38A' TO BANK-LAST-MAP                        BBANK38P
+014200           MOVE 'MBANK38' TO BANK-NEXT-MAPSET                     BBANK38P
+014300           MOVE 'HELP38A' TO BANK-NEXT-MAP                        BBANK38P
+014400           MOVE 'BANK38' TO HELP01I-SCRN                          BBANK38P
+014500           COPY CHELPX01.                                         BBANK38P
+014600           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK38P
+014700           GO TO COMMON-RETURN                                    BBANK38P
+014800     END-IF.                                                      BBANK38P
+014900                                                                  BBANK38P
+015000******************************************************************BBANK38P
+015100* Check the AID to see if we have to return to previous screen  * BBANK38P
+015200******************************************************************BBANK38P
+015300     IF BANK-AID-PFK04                                            BBANK38P
+015400        MOVE 'BBANK38P' TO BANK-LAST-PROG                         BBANK38P
+015500        MOVE 'BBANK35P' TO BANK-NEXT-PROG                         BBANK38P
+015600        MOVE 'MBANK35' TO BANK-NEXT-MAPSET                        BBANK38P
+015700        MOVE 'BANK35A' TO BANK-NEXT-MAP                           BBANK38P
+015800        SET BANK-AID-ENTER TO TRUE                                BBANK38P
+015900        GO TO COMMON-RETURN                                       BBANK38P
+016000     END-IF.                                                      BBANK38P
+016100                                                                  BBANK38P
+016200* Check if we have set the screen up before or is this 1st time   BBANK38P
+016300     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK38'                BBANK38P
+016400        MOVE 'BBANK38P' TO BANK-LAST-PROG                         BBANK38P
+016500        MOVE 'BBANK38P' TO BANK-NEXT-PROG                         BBANK38P
+016600        MOVE 'MBANK38' TO BANK-LAST-MAPSET                        BBANK38P
+016700        MOVE 'BANK38A' TO BANK-LAST-MAP                           BBANK38P
+016800        MOVE 'MBANK38' TO BANK-NEXT-MAPSET                        BBANK38P
+016900        MOVE 'BANK38A' TO BANK-NEXT-MAP                           BBANK38P
+017000        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK38P
+017100                POPULATE-SCREEN-DATA-EXIT                         BBANK38P
+017200        GO TO COMMON-RETURN                                       BBANK38P
+017300     END-IF.                                                      BBANK38P
+017400                                                                  BBANK38P
+017500* Screen has been entered before - validate and apply any changes BBANK38P
+017600     MOVE 'BBANK38P' TO BANK-LAST-PROG.                           BBANK38P
+017700     MOVE 'BBANK38P' TO BANK-NEXT-PROG.                           BBANK38P
+017800     MOVE 'MBANK38' TO BANK-LAST-MAPSET.                          BBANK38P
+017900     MOVE 'BANK38A' TO BANK-LAST-MAP.                             BBANK38P
+018000     MOVE 'MBANK38' TO BANK-NEXT-MAPSET.                          BBANK38P
+018100     MOVE 'BANK38A' TO BANK-NEXT-MAP.                             BBANK38P
+018200     PERFORM VALIDATE-DATA THRU                                   BBANK38P
+018300             VALIDATE-DATA-EXIT.                                  BBANK38P
+018400     IF INPUT-ERROR                                               BBANK38P
+018500        MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                       BBANK38P
+018600        GO TO COMMON-RETURN                                       BBANK38P
+018700     END-IF.                                                      BBANK38P
+018800                                                                  BBANK38P
+018900******************************************************************BBANK38P
+019000* Data is valid - apply it via DBANK18P                         * BBANK38P
+019100******************************************************************BBANK38P
+019200     MOVE SPACES TO CD18-DATA.                                    BBANK38P
+019300     MOVE BANK-SCR38-ACC TO CD18I-ACCNO.                          BBANK38P
+019400     MOVE BANK-SCR38-NOTES TO CD18I-NOTES.                        BBANK38P
+019500 COPY CBANKX18.                                                   BBANK38P
+019600     IF CD18O-UPDATE-FAIL                                         BBANK38P
+019700        MOVE CD18O-MSG TO BANK-ERROR-MSG                          BBANK38P
+019800        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK38P
+019900                POPULATE-SCREEN-DATA-EXIT                         BBANK38P
+020000        GO TO COMMON-RETURN                                       BBANK38P
+020100     END-IF.                                                      BBANK38P
+020200                                                                  BBANK38P
+020300     MOVE CD18O-MSG TO BANK-RETURN-MSG.                           BBANK38P
+020400     MOVE 'BBANK38P' TO BANK-LAST-PROG.                           BBANK38P
+020500     MOVE 'BBANK35P' TO BANK-NEXT-PROG.                           BBANK38P
+020600     MOVE 'MBANK35' TO BANK-NEXT-MAPSET.                          BBANK38P
+020700     MOVE 'BANK35A' TO BANK-NEXT-MAP.                             BBANK38P
+020800     SET BANK-AID-ENTER TO TRUE.                                  BBANK38P
+020900     GO TO COMMON-RETURN.                                         BBANK38P
+021000                                                                  BBANK38P
+021100******************************************************************BBANK38P
+021200* If we get this far then we have an error in our logic as we   * BBANK38P
+021300* don't know where to go next.                                  * BBANK38P
+021400******************************************************************BBANK38P
+021500     IF NOT BANK-ENV-CICS                                         BBANK38P
+021600        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK38P
+021700        MOVE '0001' TO ABEND-CODE                                 BBANK38P
+021800        MOVE SPACES TO ABEND-REASON                               BBANK38P
+021900        COPY CABENDPO.                                            BBANK38P
+022000     END-IF.                                                      BBANK38P
+022100     GOBACK.                                                      BBANK38P
+022200                                                                  BBANK38P
+022300 COMMON-RETURN.                                                   BBANK38P
+022400     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK38P
+022500 COPY CRETURN.                                                    BBANK38P
+022600                                                                  BBANK38P
+022700 VALIDATE-DATA.                                                   BBANK38P
+022800     SET INPUT-OK TO TRUE.                                        BBANK38P
+022900     IF BANK-SCR38-NOTES IS EQUAL TO LOW-VALUES                   BBANK38P
+023000        MOVE SPACES TO BANK-SCR38-NOTES                           BBANK38P
+023100     END-IF.                                                      BBANK38P
+023400 VALIDATE-DATA-EXIT.                                              BBANK38P
+023500     EXIT.                                                        BBANK38P
+023600                                                                  BBANK38P
+023700******************************************************************BBANK38P
+023800* Fetch the account's current notes/memo text for display       * BBANK38P
+023900******************************************************************BBANK38P
+024000 POPULATE-SCREEN-DATA.                                            BBANK38P
+024100     MOVE SPACES TO CD11-DATA.                                    BBANK38P
+024200     MOVE BANK-SCR38-ACC TO CD11I-ACCNO.                          BBANK38P
+024300 COPY CBANKX11.                                                   BBANK38P
+024400     IF CD11O-ACCNO IS NOT EQUAL TO SPACES                        BBANK38P
+024500        MOVE CD11O-DESC TO BANK-SCR38-DSC                         BBANK38P
+024600        MOVE CD11O-NOTES TO BANK-SCR38-NOTES                      BBANK38P
+024700     END-IF.                                                      BBANK38P
+024800 POPULATE-SCREEN-DATA-EXIT.                                       BBANK38P
+024900     EXIT.                                                        BBANK38P
+025000                                                                  BBANK38P
+025100* $ Version 5.94a sequenced on Wednesday 19 Sep 2007 at 2:00pm    BBANK38P
