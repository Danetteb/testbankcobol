@@ -0,0 +1,599 @@
+000100***************************************************************** DBANK63P
+000200*                                                               * DBANK63P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK63P
+000400*   This demonstration program is provided for use by users     * DBANK63P
+000500*   of Micro Focus products and may be used, modified and       * DBANK63P
+000600*   distributed as part of your application provided that       * DBANK63P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK63P
+000800*   in this material.                                           * DBANK63P
+000900*                                                               * DBANK63P
+001000***************************************************************** DBANK63P
+001100                                                                  DBANK63P
+001200***************************************************************** DBANK63P
+001300* Program:     DBANK63P.CBL                                     * DBANK63P
+001400* Function:    Batch job to retry standing order/transfer       * DBANK63P
+001500*              postings left on the BNKSORX exception queue     * DBANK63P
+001600*              by DBANK53P. Entries that succeed on retry are    *DBANK63P
+001700*              marked resolved; entries that keep failing have   *DBANK63P
+001800*              their retry count bumped, and once that count     *DBANK63P
+001900*              reaches the retry limit the entry is marked       *DBANK63P
+002000*              exhausted and written to a sequential exception   *DBANK63P
+002100*              report for branch staff to action manually.       *DBANK63P
+002200*              VSAM version                                      *DBANK63P
+002300***************************************************************** DBANK63P
+002400                                                                  DBANK63P
+002500  IDENTIFICATION DIVISION.                                        DBANK63P
+002600  PROGRAM-ID.                                                     DBANK63P
+002700      DBANK63P.                                                   DBANK63P
+002800  DATE-WRITTEN.                                                   DBANK63P
+002900      September 2007.                                             DBANK63P
+003000  DATE-COMPILED.                                                  DBANK63P
+003100      Today.                                                      DBANK63P
+003200                                                                  DBANK63P
+003300  ENVIRONMENT DIVISION.                                           DBANK63P
+003400                                                                  DBANK63P
+003500  INPUT-OUTPUT   SECTION.                                         DBANK63P
+003600    FILE-CONTROL.                                                 DBANK63P
+003700      SELECT BNKSORX-FILE                                         DBANK63P
+003800             ASSIGN       TO BNKSORX                              DBANK63P
+003900             ORGANIZATION IS INDEXED                              DBANK63P
+004000             ACCESS MODE  IS SEQUENTIAL                           DBANK63P
+004100             RECORD KEY   IS SOX-REC-TIMESTAMP                    DBANK63P
+004200             FILE STATUS  IS WS-BNKSORX-STATUS.                   DBANK63P
+004300                                                                  DBANK63P
+004400      SELECT BNKACC-FILE                                          DBANK63P
+004500             ASSIGN       TO BNKACC                               DBANK63P
+004600             ORGANIZATION IS INDEXED                              DBANK63P
+004700             ACCESS MODE  IS RANDOM                               DBANK63P
+004800             RECORD KEY   IS BAC-REC-ACCNO                        DBANK63P
+004900             FILE STATUS  IS WS-BNKACC-STATUS.                    DBANK63P
+005000                                                                  DBANK63P
+005100* The same physical account file is opened a second time, for  *  DBANK63P
+005200* random access by the destination account number, the same    *  DBANK63P
+005300* way DBANK53P separates its two account file handles.          * DBANK63P
+005400      SELECT BNKACC-FILE2                                         DBANK63P
+005500             ASSIGN       TO BNKACC                               DBANK63P
+005600             ORGANIZATION IS INDEXED                              DBANK63P
+005700             ACCESS MODE  IS RANDOM                               DBANK63P
+005800             RECORD KEY   IS BA2-REC-ACCNO                        DBANK63P
+005900             FILE STATUS  IS WS-BNKACC2-STATUS.                   DBANK63P
+006000                                                                  DBANK63P
+006100      SELECT BNKLEDG-FILE                                         DBANK63P
+006200             ASSIGN       TO BNKLEDG                              DBANK63P
+006300             ORGANIZATION IS INDEXED                              DBANK63P
+006400             ACCESS MODE  IS RANDOM                               DBANK63P
+006500             RECORD KEY   IS BLG-REC-TIMESTAMP                    DBANK63P
+006600             ALTERNATE KEY IS BLG-REC-ALTKEY1 WITH DUPLICATES     DBANK63P
+006700             FILE STATUS  IS WS-BNKLEDG-STATUS.                   DBANK63P
+006800                                                                  DBANK63P
+006900      SELECT SORXRPT-FILE                                         DBANK63P
+007000             ASSIGN       TO SORXRPT                              DBANK63P
+007100             ORGANIZATION IS SEQUENTIAL                           DBANK63P
+007200             FILE STATUS  IS WS-SORXRPT-STATUS.                   DBANK63P
+007300                                                                  DBANK63P
+007400  DATA DIVISION.                                                  DBANK63P
+007500                                                                  DBANK63P
+007600  FILE SECTION.                                                   DBANK63P
+007700  FD  BNKSORX-FILE.                                               DBANK63P
+007800  01  BNKSORX-REC.                                                DBANK63P
+007900  COPY CBANKVSX.                                                  DBANK63P
+008000                                                                  DBANK63P
+008100  FD  BNKACC-FILE.                                                DBANK63P
+008200  01  BNKACC-REC.                                                 DBANK63P
+008300  COPY CBANKVAC.                                                  DBANK63P
+008400                                                                  DBANK63P
+008500  FD  BNKACC-FILE2.                                               DBANK63P
+008600  01  BA2-REC.                                                    DBANK63P
+008700  COPY CBANKVAC                                                   DBANK63P
+008800        REPLACING ==BAC-REC-ACCNO== BY ==BA2-REC-ACCNO==          DBANK63P
+008810                 ==BAC-REC-PID==                                  DBANK63P
+008820                 BY ==BA2-REC-PID==                               DBANK63P
+008830                 ==BAC-REC-TYPE==                                 DBANK63P
+008840                 BY ==BA2-REC-TYPE==                              DBANK63P
+008850                 ==BAC-REC-BALANCE==                              DBANK63P
+008860                 BY ==BA2-REC-BALANCE==                           DBANK63P
+008870                 ==BAC-REC-LAST-STMT-BAL==                        DBANK63P
+008880                 BY ==BA2-REC-LAST-STMT-BAL==                     DBANK63P
+008890                 ==BAC-REC-LAST-STMT-DTE==                        DBANK63P
+008900                 BY ==BA2-REC-LAST-STMT-DTE==                     DBANK63P
+008910                 ==BAC-REC-ATM-ENABLED==                          DBANK63P
+008920                 BY ==BA2-REC-ATM-ENABLED==                       DBANK63P
+008930                 ==BAC-REC-ATM-IS-ENABLED==                       DBANK63P
+008940                 BY ==BA2-REC-ATM-IS-ENABLED==                    DBANK63P
+008950                 ==BAC-REC-ATM-IS-DISABLED==                      DBANK63P
+008960                 BY ==BA2-REC-ATM-IS-DISABLED==                   DBANK63P
+008970                 ==BAC-REC-ATM-DAY-LIMIT==                        DBANK63P
+008980                 BY ==BA2-REC-ATM-DAY-LIMIT==                     DBANK63P
+008990                 ==BAC-REC-ATM-DAY-DTE==                          DBANK63P
+009000                 BY ==BA2-REC-ATM-DAY-DTE==                       DBANK63P
+009010                 ==BAC-REC-ATM-DAY-AMT==                          DBANK63P
+009020                 BY ==BA2-REC-ATM-DAY-AMT==                       DBANK63P
+009030                 ==BAC-REC-RP1-DAY==                              DBANK63P
+009040                 BY ==BA2-REC-RP1-DAY==                           DBANK63P
+009050                 ==BAC-REC-RP1-AMOUNT==                           DBANK63P
+009060                 BY ==BA2-REC-RP1-AMOUNT==                        DBANK63P
+009070                 ==BAC-REC-RP1-PID==                              DBANK63P
+009080                 BY ==BA2-REC-RP1-PID==                           DBANK63P
+009090                 ==BAC-REC-RP1-ACCNO==                            DBANK63P
+009100                 BY ==BA2-REC-RP1-ACCNO==                         DBANK63P
+009110                 ==BAC-REC-RP1-LAST-PAY==                         DBANK63P
+009120                 BY ==BA2-REC-RP1-LAST-PAY==                      DBANK63P
+009130                 ==BAC-REC-RP2-DAY==                              DBANK63P
+009140                 BY ==BA2-REC-RP2-DAY==                           DBANK63P
+009150                 ==BAC-REC-RP2-AMOUNT==                           DBANK63P
+009160                 BY ==BA2-REC-RP2-AMOUNT==                        DBANK63P
+009170                 ==BAC-REC-RP2-PID==                              DBANK63P
+009180                 BY ==BA2-REC-RP2-PID==                           DBANK63P
+009190                 ==BAC-REC-RP2-ACCNO==                            DBANK63P
+009200                 BY ==BA2-REC-RP2-ACCNO==                         DBANK63P
+009210                 ==BAC-REC-RP2-LAST-PAY==                         DBANK63P
+009220                 BY ==BA2-REC-RP2-LAST-PAY==                      DBANK63P
+009230                 ==BAC-REC-RP3-DAY==                              DBANK63P
+009240                 BY ==BA2-REC-RP3-DAY==                           DBANK63P
+009250                 ==BAC-REC-RP3-AMOUNT==                           DBANK63P
+009260                 BY ==BA2-REC-RP3-AMOUNT==                        DBANK63P
+009270                 ==BAC-REC-RP3-PID==                              DBANK63P
+009280                 BY ==BA2-REC-RP3-PID==                           DBANK63P
+009290                 ==BAC-REC-RP3-ACCNO==                            DBANK63P
+009300                 BY ==BA2-REC-RP3-ACCNO==                         DBANK63P
+009310                 ==BAC-REC-RP3-LAST-PAY==                         DBANK63P
+009320                 BY ==BA2-REC-RP3-LAST-PAY==                      DBANK63P
+009330                 ==BAC-REC-CREDIT-LIMIT==                         DBANK63P
+009340                 BY ==BA2-REC-CREDIT-LIMIT==                      DBANK63P
+009350                 ==BAC-REC-XFER-DATE==                            DBANK63P
+009360                 BY ==BA2-REC-XFER-DATE==                         DBANK63P
+009370                 ==BAC-REC-XFER-AMOUNT==                          DBANK63P
+009380                 BY ==BA2-REC-XFER-AMOUNT==                       DBANK63P
+009390                 ==BAC-REC-XFER-PID==                             DBANK63P
+009400                 BY ==BA2-REC-XFER-PID==                          DBANK63P
+009410                 ==BAC-REC-XFER-ACCNO==                           DBANK63P
+009420                 BY ==BA2-REC-XFER-ACCNO==                        DBANK63P
+009430                 ==BAC-REC-JOINT-PID==                            DBANK63P
+009440                 BY ==BA2-REC-JOINT-PID==                         DBANK63P
+009450                 ==BAC-REC-CCY-CODE==                             DBANK63P
+009460                 BY ==BA2-REC-CCY-CODE==                          DBANK63P
+009470                 ==BAC-REC-NOTES==                                DBANK63P
+009480                 BY ==BA2-REC-NOTES==                             DBANK63P
+009490                 ==BAC-REC-ACC-IS-OPEN==                          DBANK63P
+009500                 BY ==BA2-REC-ACC-IS-OPEN==                       DBANK63P
+009510                 ==BAC-REC-ACC-IS-CLOSED==                        DBANK63P
+009520                 BY ==BA2-REC-ACC-IS-CLOSED==                     DBANK63P
+009530                 ==BAC-REC-STATUS==                               DBANK63P
+009540                 BY ==BA2-REC-STATUS==                            DBANK63P
+009550                 ==BAC-REC-CLOSE-DATE==                           DBANK63P
+009560                 BY ==BA2-REC-CLOSE-DATE==                        DBANK63P
+009570                 ==BAC-REC-BRANCH-CODE==                          DBANK63P
+009580                 BY ==BA2-REC-BRANCH-CODE==.                      DBANK63P
+015100                                                                  DBANK63P
+015200  FD  BNKLEDG-FILE.                                               DBANK63P
+015300  01  BNKLEDG-REC.                                                DBANK63P
+015400  COPY CBANKVLG.                                                  DBANK63P
+015500                                                                  DBANK63P
+015600  FD  SORXRPT-FILE.                                               DBANK63P
+015700  01  SORXRPT-REC                          PIC X(100).            DBANK63P
+015800                                                                  DBANK63P
+015900  WORKING-STORAGE SECTION.                                        DBANK63P
+016000  COPY CTIMERD.                                                   DBANK63P
+016050  COPY CTSTAMPD.                                                  DBANK63P
+016100                                                                  DBANK63P
+016200  01  WS-MISC-STORAGE.                                            DBANK63P
+016300    05  WS-PROGRAM-ID                      PIC X(8)               DBANK63P
+016400        VALUE 'DBANK63P'.                                         DBANK63P
+016500                                                                  DBANK63P
+016600    05  WS-BNKSORX-STATUS.                                        DBANK63P
+016700      10  WS-BNKSORX-STAT1                 PIC X(1).              DBANK63P
+016800      10  WS-BNKSORX-STAT2                 PIC X(1).              DBANK63P
+016900                                                                  DBANK63P
+017000    05  WS-BNKACC-STATUS.                                         DBANK63P
+017100      10  WS-BNKACC-STAT1                  PIC X(1).              DBANK63P
+017200      10  WS-BNKACC-STAT2                  PIC X(1).              DBANK63P
+017300                                                                  DBANK63P
+017400    05  WS-BNKACC2-STATUS.                                        DBANK63P
+017500      10  WS-BNKACC2-STAT1                 PIC X(1).              DBANK63P
+017600      10  WS-BNKACC2-STAT2                 PIC X(1).              DBANK63P
+017700                                                                  DBANK63P
+017800    05  WS-BNKLEDG-STATUS.                                        DBANK63P
+017900      10  WS-BNKLEDG-STAT1                 PIC X(1).              DBANK63P
+018000      10  WS-BNKLEDG-STAT2                 PIC X(1).              DBANK63P
+018100                                                                  DBANK63P
+018200    05  WS-SORXRPT-STATUS.                                        DBANK63P
+018300      10  WS-SORXRPT-STAT1                 PIC X(1).              DBANK63P
+018400      10  WS-SORXRPT-STAT2                 PIC X(1).              DBANK63P
+018500                                                                  DBANK63P
+018600    05  WS-IO-STATUS.                                             DBANK63P
+018700      10  WS-IO-STAT1                      PIC X(1).              DBANK63P
+018800      10  WS-IO-STAT2                      PIC X(1).              DBANK63P
+018900                                                                  DBANK63P
+019000    05  WS-TWO-BYTES.                                             DBANK63P
+019100      10  WS-TWO-BYTES-LEFT                PIC X(1).              DBANK63P
+019200      10  WS-TWO-BYTES-RIGHT               PIC X(1).              DBANK63P
+019300    05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                DBANK63P
+019400                                         PIC 9(1) COMP.           DBANK63P
+019500                                                                  DBANK63P
+019600    05  WS-OPEN-ERROR                      PIC 9(3).              DBANK63P
+019700      88  OPEN-OK                           VALUE 0.              DBANK63P
+019800                                                                  DBANK63P
+019900    05  WS-FILE                            PIC X(16).             DBANK63P
+019910                                                                  DBANK63P
+019920   05  WS-TODAY-DATE                  PIC X(8).                   DBANK63P
+020000                                                                  DBANK63P
+020100* Maximum number of times a queue entry is retried before it   *  DBANK63P
+020200* is marked exhausted and escalated to the exception report     * DBANK63P
+020300    05  WS-MAX-RETRIES                      PIC 9(2) VALUE 3.     DBANK63P
+020400                                                                  DBANK63P
+020500    05  WS-QUEUE-READ                       PIC 9(5) VALUE ZERO.  DBANK63P
+020600    05  WS-RESOLVED-COUNT                   PIC 9(5) VALUE ZERO.  DBANK63P
+020700    05  WS-STILL-PENDING-COUNT              PIC 9(5) VALUE ZERO.  DBANK63P
+020800    05  WS-EXHAUSTED-COUNT                  PIC 9(5) VALUE ZERO.  DBANK63P
+020900                                                                  DBANK63P
+021000    05  WS-RETRY-STATUS                     PIC X(1).             DBANK63P
+021100      88  WS-RETRY-IS-OK                     VALUE 'Y'.           DBANK63P
+021200      88  WS-RETRY-NOT-OK                    VALUE 'N'.           DBANK63P
+021210                                                                  DBANK63P
+021400    05  WS-SRC-CCY-CODE                     PIC X(3).             DBANK63P
+021500    05  WS-DST-CCY-CODE                     PIC X(3).             DBANK63P
+021600    05  WS-POST-DESC                        PIC X(40).            DBANK63P
+021700                                                                  DBANK63P
+021800  01  WS-TWOS-COMP.                                               DBANK63P
+021900    05  WS-TWOS-COMP-LEN                    PIC S9(4) COMP.       DBANK63P
+022000    05  WS-TWOS-COMP-INPUT                  PIC X(256).           DBANK63P
+022100    05  WS-TWOS-COMP-OUTPUT                 PIC X(256).           DBANK63P
+022200                                                                  DBANK63P
+022300  COPY CBANKTXD.                                                  DBANK63P
+022400                                                                  DBANK63P
+022500  01  WS-CONSOLE-MESSAGE                    PIC X(60).            DBANK63P
+022600                                                                  DBANK63P
+022700  PROCEDURE DIVISION.                                             DBANK63P
+022800      MOVE 'Started' TO WS-CONSOLE-MESSAGE.                       DBANK63P
+022900      PERFORM DISPLAY-CONSOLE-MESSAGE.                            DBANK63P
+023000      PERFORM RUN-TIME.                                           DBANK63P
+023100      MOVE WS-TIMER-CURRENT-DATE TO WS-TODAY-DATE.                DBANK63P
+023200      SET OPEN-OK TO TRUE.                                        DBANK63P
+023300                                                                  DBANK63P
+023400      PERFORM OPEN-FILES THRU                                     DBANK63P
+023500              OPEN-FILES-EXIT.                                    DBANK63P
+023600      IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                       DBANK63P
+023700         MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE                 DBANK63P
+023800         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK63P
+023900         MOVE 16 TO RETURN-CODE                                   DBANK63P
+024000         GO TO QUICK-EXIT                                         DBANK63P
+024100      END-IF.                                                     DBANK63P
+024200                                                                  DBANK63P
+024300  BNKSORX-PROCESS.                                                DBANK63P
+024400      MOVE 0 TO WS-QUEUE-READ.                                    DBANK63P
+024500      MOVE 0 TO WS-RESOLVED-COUNT.                                DBANK63P
+024600      MOVE 0 TO WS-STILL-PENDING-COUNT.                           DBANK63P
+024700      MOVE 0 TO WS-EXHAUSTED-COUNT.                               DBANK63P
+024800  BNKSORX-LOOP.                                                   DBANK63P
+024900      READ BNKSORX-FILE                                           DBANK63P
+025000        AT END                                                    DBANK63P
+025100          GO TO BNKSORX-ENDED                                     DBANK63P
+025200      END-READ.                                                   DBANK63P
+025300      IF NOT SOX-REC-PENDING                                      DBANK63P
+025400         GO TO BNKSORX-LOOP                                       DBANK63P
+025500      END-IF.                                                     DBANK63P
+025600      ADD 1 TO WS-QUEUE-READ.                                     DBANK63P
+025700                                                                  DBANK63P
+025800      PERFORM RETRY-POSTING THRU                                  DBANK63P
+025900              RETRY-POSTING-EXIT.                                 DBANK63P
+026000                                                                  DBANK63P
+026100      IF WS-RETRY-IS-OK                                           DBANK63P
+026200         SET SOX-REC-RESOLVED TO TRUE                             DBANK63P
+026300         MOVE WS-TODAY-DATE TO SOX-REC-RESOLVED-DATE              DBANK63P
+026400         REWRITE BNKSORX-REC                                      DBANK63P
+026500         ADD 1 TO WS-RESOLVED-COUNT                               DBANK63P
+026600      ELSE                                                        DBANK63P
+026700         ADD 1 TO SOX-REC-RETRY-COUNT                             DBANK63P
+026800         IF SOX-REC-RETRY-COUNT IS GREATER THAN                   DBANK63P
+026900                                   OR EQUAL TO WS-MAX-RETRIES     DBANK63P
+027000            SET SOX-REC-EXHAUSTED TO TRUE                         DBANK63P
+027100            REWRITE BNKSORX-REC                                   DBANK63P
+027200            PERFORM PRINT-EXCEPTION-LINE THRU                     DBANK63P
+027300                    PRINT-EXCEPTION-LINE-EXIT                     DBANK63P
+027400            ADD 1 TO WS-EXHAUSTED-COUNT                           DBANK63P
+027500         ELSE                                                     DBANK63P
+027600            REWRITE BNKSORX-REC                                   DBANK63P
+027700            ADD 1 TO WS-STILL-PENDING-COUNT                       DBANK63P
+027800         END-IF                                                   DBANK63P
+027900      END-IF.                                                     DBANK63P
+028000      GO TO BNKSORX-LOOP.                                         DBANK63P
+028100  BNKSORX-ENDED.                                                  DBANK63P
+028200      MOVE SPACES TO WS-CONSOLE-MESSAGE.                          DBANK63P
+028300      STRING WS-QUEUE-READ             DELIMITED BY SIZE          DBANK63P
+028400             ' pending entries read from BNKSORX'                 DBANK63P
+028500                                       DELIMITED BY SIZE          DBANK63P
+028600        INTO WS-CONSOLE-MESSAGE.                                  DBANK63P
+028700      PERFORM DISPLAY-CONSOLE-MESSAGE.                            DBANK63P
+028800      MOVE SPACES TO WS-CONSOLE-MESSAGE.                          DBANK63P
+028900      STRING WS-RESOLVED-COUNT         DELIMITED BY SIZE          DBANK63P
+029000             ' entries resolved on retry'                         DBANK63P
+029100                                       DELIMITED BY SIZE          DBANK63P
+029200        INTO WS-CONSOLE-MESSAGE.                                  DBANK63P
+029300      PERFORM DISPLAY-CONSOLE-MESSAGE.                            DBANK63P
+029400      MOVE SPACES TO WS-CONSOLE-MESSAGE.                          DBANK63P
+029500      STRING WS-STILL-PENDING-COUNT    DELIMITED BY SIZE          DBANK63P
+029600             ' entries still pending'  DELIMITED BY SIZE          DBANK63P
+029700        INTO WS-CONSOLE-MESSAGE.                                  DBANK63P
+029800      PERFORM DISPLAY-CONSOLE-MESSAGE.                            DBANK63P
+029900      MOVE SPACES TO WS-CONSOLE-MESSAGE.                          DBANK63P
+030000      STRING WS-EXHAUSTED-COUNT        DELIMITED BY SIZE          DBANK63P
+030100             ' entries exhausted and reported'                    DBANK63P
+030200                                       DELIMITED BY SIZE          DBANK63P
+030300        INTO WS-CONSOLE-MESSAGE.                                  DBANK63P
+030400      PERFORM DISPLAY-CONSOLE-MESSAGE.                            DBANK63P
+030500                                                                  DBANK63P
+030600      CLOSE BNKSORX-FILE.                                         DBANK63P
+030700      CLOSE BNKACC-FILE.                                          DBANK63P
+030800      CLOSE BNKACC-FILE2.                                         DBANK63P
+030900      CLOSE BNKLEDG-FILE.                                         DBANK63P
+031000      CLOSE SORXRPT-FILE.                                         DBANK63P
+031100                                                                  DBANK63P
+031200      PERFORM RUN-TIME.                                           DBANK63P
+031300      MOVE 0 TO RETURN-CODE.                                      DBANK63P
+031400  QUICK-EXIT.                                                     DBANK63P
+031500      GOBACK.                                                     DBANK63P
+031600                                                                  DBANK63P
+031700***************************************************************** DBANK63P
+031800* Re-attempt the posting this queue entry represents: re-read *   DBANK63P
+031900* both accounts fresh (balances may have moved since the      *   DBANK63P
+032000* original failure), re-check funds and currency match exactly*   DBANK63P
+032100* the way DBANK53P's POST-STANDING-ORDER does, and on success  *  DBANK63P
+032200* credit the destination and write the paired audit records.  *   DBANK63P
+032300* Sets WS-RETRY-STATUS for the caller.                         *  DBANK63P
+032400***************************************************************** DBANK63P
+032500  RETRY-POSTING.                                                  DBANK63P
+032600      SET WS-RETRY-NOT-OK TO TRUE.                                DBANK63P
+032700      MOVE SOX-REC-SRC-ACCNO TO BAC-REC-ACCNO.                    DBANK63P
+032800      READ BNKACC-FILE                                            DBANK63P
+032900        INVALID KEY                                               DBANK63P
+033000          MOVE SPACES TO WS-CONSOLE-MESSAGE                       DBANK63P
+033100          STRING 'Unknown source account '                        DBANK63P
+033200                                  DELIMITED BY SIZE               DBANK63P
+033300                 SOX-REC-SRC-ACCNO DELIMITED BY SIZE              DBANK63P
+033400            INTO WS-CONSOLE-MESSAGE                               DBANK63P
+033500          PERFORM DISPLAY-CONSOLE-MESSAGE                         DBANK63P
+033600          GO TO RETRY-POSTING-EXIT                                DBANK63P
+033700      END-READ.                                                   DBANK63P
+033710                                                                  DBANK63P
+033720      IF BAC-REC-ACC-IS-CLOSED                                    DBANK63P
+033730         GO TO RETRY-POSTING-EXIT                                 DBANK63P
+033740      END-IF.                                                     DBANK63P
+033750                                                                  DBANK63P
+033800                                                                  DBANK63P
+033900      IF (BAC-REC-BALANCE + BAC-REC-CREDIT-LIMIT)                 DBANK63P
+034000         IS LESS THAN SOX-REC-AMOUNT                              DBANK63P
+034100         GO TO RETRY-POSTING-EXIT                                 DBANK63P
+034200      END-IF.                                                     DBANK63P
+034300                                                                  DBANK63P
+034400      MOVE SOX-REC-DST-ACCNO TO BA2-REC-ACCNO.                    DBANK63P
+034500      READ BNKACC-FILE2                                           DBANK63P
+034600        INVALID KEY                                               DBANK63P
+034700          GO TO RETRY-POSTING-EXIT                                DBANK63P
+034800      END-READ.                                                   DBANK63P
+034810                                                                  DBANK63P
+034820      IF BA2-REC-ACC-IS-CLOSED                                    DBANK63P
+034830         GO TO RETRY-POSTING-EXIT                                 DBANK63P
+034840      END-IF.                                                     DBANK63P
+034900                                                                  DBANK63P
+035000      MOVE BAC-REC-CCY-CODE TO WS-SRC-CCY-CODE.                   DBANK63P
+035100      IF WS-SRC-CCY-CODE IS EQUAL TO SPACES                       DBANK63P
+035200         MOVE 'USD' TO WS-SRC-CCY-CODE                            DBANK63P
+035300      END-IF.                                                     DBANK63P
+035400      MOVE BA2-REC-CCY-CODE TO WS-DST-CCY-CODE.                   DBANK63P
+035500      IF WS-DST-CCY-CODE IS EQUAL TO SPACES                       DBANK63P
+035600         MOVE 'USD' TO WS-DST-CCY-CODE                            DBANK63P
+035700      END-IF.                                                     DBANK63P
+035800      IF WS-SRC-CCY-CODE IS NOT EQUAL TO WS-DST-CCY-CODE          DBANK63P
+035900         GO TO RETRY-POSTING-EXIT                                 DBANK63P
+036000      END-IF.                                                     DBANK63P
+036100                                                                  DBANK63P
+036200      SUBTRACT SOX-REC-AMOUNT FROM BAC-REC-BALANCE.               DBANK63P
+036300      REWRITE BNKACC-REC                                          DBANK63P
+036400        INVALID KEY                                               DBANK63P
+036500          GO TO RETRY-POSTING-EXIT                                DBANK63P
+036600      END-REWRITE.                                                DBANK63P
+036700                                                                  DBANK63P
+036800      ADD SOX-REC-AMOUNT TO BA2-REC-BALANCE.                      DBANK63P
+036900      REWRITE BA2-REC                                             DBANK63P
+037000        INVALID KEY                                               DBANK63P
+037100          ADD SOX-REC-AMOUNT TO BAC-REC-BALANCE                   DBANK63P
+037200          REWRITE BNKACC-REC                                      DBANK63P
+037300          GO TO RETRY-POSTING-EXIT                                DBANK63P
+037400      END-REWRITE.                                                DBANK63P
+037500                                                                  DBANK63P
+037600      PERFORM WRITE-AUDIT-RECORDS THRU                            DBANK63P
+037700              WRITE-AUDIT-RECORDS-EXIT.                           DBANK63P
+037800                                                                  DBANK63P
+037900      SET WS-RETRY-IS-OK TO TRUE.                                 DBANK63P
+038000  RETRY-POSTING-EXIT.                                             DBANK63P
+038100      EXIT.                                                       DBANK63P
+038200                                                                  DBANK63P
+038300***************************************************************** DBANK63P
+038400* Write the paired BNKLEDG audit records for a resolved retry,*   DBANK63P
+038500* following the same record layout and from/to pairing        *   DBANK63P
+038600* DBANK53P's own WRITE-AUDIT-RECORDS uses.                     *  DBANK63P
+038700***************************************************************** DBANK63P
+038800  WRITE-AUDIT-RECORDS.                                            DBANK63P
+038900      COPY CTSTAMPP.                                              DBANK63P
+039000                                                                  DBANK63P
+039100      MOVE SPACES TO WS-POST-DESC.                                DBANK63P
+039200      STRING 'Standing order to ' DELIMITED BY SIZE               DBANK63P
+039300             SOX-REC-DST-ACCNO    DELIMITED BY SIZE               DBANK63P
+039400        INTO WS-POST-DESC.                                        DBANK63P
+039500                                                                  DBANK63P
+039600      MOVE '0' TO WS-TIMESTAMP (26:1).                            DBANK63P
+039700      MOVE SOX-REC-SRC-PID TO BLG-REC-PID.                        DBANK63P
+039800      MOVE '1' TO BLG-REC-TYPE.                                   DBANK63P
+039900      MOVE '1' TO BLG-REC-SUB-TYPE.                               DBANK63P
+040000      MOVE SOX-REC-SRC-ACCNO TO BLG-REC-ACCNO.                    DBANK63P
+040100      MOVE WS-TIMESTAMP TO BLG-REC-TIMESTAMP.                     DBANK63P
+040200      MOVE SOX-REC-SRC-ACCNO TO BLG-REC-ALTKEY1-ACCNO.            DBANK63P
+040300      MOVE WS-TIMESTAMP TO BLG-REC-ALTKEY1-TIMESTAMP.             DBANK63P
+040400      MOVE SOX-REC-AMOUNT TO BLG-REC-AMOUNT.                      DBANK63P
+040500      MOVE SPACES TO TXN-DATA.                                    DBANK63P
+040600      MOVE WS-POST-DESC TO TXN-T1-OLD-DESC.                       DBANK63P
+040700      MOVE TXN-DATA-OLD TO BLG-REC-DATA-OLD.                      DBANK63P
+040800      MOVE TXN-DATA-NEW TO BLG-REC-DATA-NEW.                      DBANK63P
+040900      MOVE WS-TIMESTAMP TO WS-TWOS-COMP-INPUT.                    DBANK63P
+041000      MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.                     DBANK63P
+041100      MOVE LENGTH OF WS-TIMESTAMP TO WS-TWOS-COMP-LEN.            DBANK63P
+041200      CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                      DBANK63P
+041300                            WS-TWOS-COMP-INPUT                    DBANK63P
+041400                            WS-TWOS-COMP-OUTPUT.                  DBANK63P
+041500      MOVE WS-TWOS-COMP-OUTPUT TO BLG-REC-TIMESTAMP-FF.           DBANK63P
+041600      WRITE BNKLEDG-REC                                           DBANK63P
+041700        INVALID KEY                                               DBANK63P
+041800          MOVE SPACES TO WS-CONSOLE-MESSAGE                       DBANK63P
+041900          STRING 'Unable to write FROM transaction record '       DBANK63P
+042000                                         DELIMITED BY SIZE        DBANK63P
+042100                 SOX-REC-SRC-ACCNO       DELIMITED BY SIZE        DBANK63P
+042200            INTO WS-CONSOLE-MESSAGE                               DBANK63P
+042300          PERFORM DISPLAY-CONSOLE-MESSAGE                         DBANK63P
+042400      END-WRITE.                                                  DBANK63P
+042500                                                                  DBANK63P
+042600      MOVE '1' TO WS-TIMESTAMP (26:1).                            DBANK63P
+042700      MOVE SOX-REC-DST-PID TO BLG-REC-PID.                        DBANK63P
+042800      MOVE '1' TO BLG-REC-TYPE.                                   DBANK63P
+042900      MOVE '2' TO BLG-REC-SUB-TYPE.                               DBANK63P
+043000      MOVE SOX-REC-DST-ACCNO TO BLG-REC-ACCNO.                    DBANK63P
+043100      MOVE WS-TIMESTAMP TO BLG-REC-TIMESTAMP.                     DBANK63P
+043200      MOVE SOX-REC-DST-ACCNO TO BLG-REC-ALTKEY1-ACCNO.            DBANK63P
+043300      MOVE WS-TIMESTAMP TO BLG-REC-ALTKEY1-TIMESTAMP.             DBANK63P
+043400      MOVE SOX-REC-AMOUNT TO BLG-REC-AMOUNT.                      DBANK63P
+043500      MOVE SPACES TO TXN-DATA.                                    DBANK63P
+043600      MOVE WS-POST-DESC TO TXN-T1-OLD-DESC.                       DBANK63P
+043700      MOVE TXN-DATA-OLD TO BLG-REC-DATA-OLD.                      DBANK63P
+043800      MOVE TXN-DATA-NEW TO BLG-REC-DATA-NEW.                      DBANK63P
+043900      MOVE WS-TIMESTAMP TO WS-TWOS-COMP-INPUT.                    DBANK63P
+044000      MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.                     DBANK63P
+044100      MOVE LENGTH OF WS-TIMESTAMP TO WS-TWOS-COMP-LEN.            DBANK63P
+044200      CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                      DBANK63P
+044300                            WS-TWOS-COMP-INPUT                    DBANK63P
+044400                            WS-TWOS-COMP-OUTPUT.                  DBANK63P
+044500      MOVE WS-TWOS-COMP-OUTPUT TO BLG-REC-TIMESTAMP-FF.           DBANK63P
+044600      WRITE BNKLEDG-REC                                           DBANK63P
+044700        INVALID KEY                                               DBANK63P
+044800          MOVE SPACES TO WS-CONSOLE-MESSAGE                       DBANK63P
+044900          STRING 'Unable to write TO transaction record '         DBANK63P
+045000                                        DELIMITED BY SIZE         DBANK63P
+045100                 SOX-REC-DST-ACCNO      DELIMITED BY SIZE         DBANK63P
+045200            INTO WS-CONSOLE-MESSAGE                               DBANK63P
+045300          PERFORM DISPLAY-CONSOLE-MESSAGE                         DBANK63P
+045400      END-WRITE.                                                  DBANK63P
+045500  WRITE-AUDIT-RECORDS-EXIT.                                       DBANK63P
+045600      EXIT.                                                       DBANK63P
+045700                                                                  DBANK63P
+045800***************************************************************** DBANK63P
+045900* Print one line of the exhausted standing order exception    *   DBANK63P
+046000* report, for branch staff to follow up manually since this    *  DBANK63P
+046100* system has no outbound customer notification of its own.     *  DBANK63P
+046200***************************************************************** DBANK63P
+046300  PRINT-EXCEPTION-LINE.                                           DBANK63P
+046400      MOVE SPACES TO SORXRPT-REC.                                 DBANK63P
+046500      STRING SOX-REC-SRC-ACCNO    DELIMITED BY SIZE               DBANK63P
+046600             '  '                DELIMITED BY SIZE                DBANK63P
+046700             SOX-REC-SLOT         DELIMITED BY SIZE               DBANK63P
+046800             '  '                DELIMITED BY SIZE                DBANK63P
+046900             SOX-REC-DST-ACCNO    DELIMITED BY SIZE               DBANK63P
+047000             '  '                DELIMITED BY SIZE                DBANK63P
+047100             SOX-REC-REASON       DELIMITED BY '  '               DBANK63P
+047200             '  '                DELIMITED BY SIZE                DBANK63P
+047300             SOX-REC-CREATED-DATE DELIMITED BY SIZE               DBANK63P
+047400        INTO SORXRPT-REC.                                         DBANK63P
+047500      WRITE SORXRPT-REC.                                          DBANK63P
+047600  PRINT-EXCEPTION-LINE-EXIT.                                      DBANK63P
+047700      EXIT.                                                       DBANK63P
+047800                                                                  DBANK63P
+047900***************************************************************** DBANK63P
+048000* Open all files and position BNKSORX at the start of the file *  DBANK63P
+048100***************************************************************** DBANK63P
+048200  OPEN-FILES.                                                     DBANK63P
+048300      OPEN I-O BNKSORX-FILE.                                      DBANK63P
+048400      MOVE WS-BNKSORX-STATUS TO WS-IO-STATUS.                     DBANK63P
+048500      MOVE 'BNKSORX-FILE' TO WS-FILE.                             DBANK63P
+048600      PERFORM CHECK-OPEN THRU                                     DBANK63P
+048700              CHECK-OPEN-EXIT.                                    DBANK63P
+048800                                                                  DBANK63P
+048900      OPEN I-O BNKACC-FILE.                                       DBANK63P
+049000      MOVE WS-BNKACC-STATUS TO WS-IO-STATUS.                      DBANK63P
+049100      MOVE 'BNKACC-FILE' TO WS-FILE.                              DBANK63P
+049200      PERFORM CHECK-OPEN THRU                                     DBANK63P
+049300              CHECK-OPEN-EXIT.                                    DBANK63P
+049400                                                                  DBANK63P
+049500      OPEN I-O BNKACC-FILE2.                                      DBANK63P
+049600      MOVE WS-BNKACC2-STATUS TO WS-IO-STATUS.                     DBANK63P
+049700      MOVE 'BNKACC-FILE2' TO WS-FILE.                             DBANK63P
+049800      PERFORM CHECK-OPEN THRU                                     DBANK63P
+049900              CHECK-OPEN-EXIT.                                    DBANK63P
+050000                                                                  DBANK63P
+050100      OPEN I-O BNKLEDG-FILE.                                      DBANK63P
+050200      MOVE WS-BNKLEDG-STATUS TO WS-IO-STATUS.                     DBANK63P
+050300      MOVE 'BNKLEDG-FILE' TO WS-FILE.                             DBANK63P
+050400      PERFORM CHECK-OPEN THRU                                     DBANK63P
+050500              CHECK-OPEN-EXIT.                                    DBANK63P
+050600                                                                  DBANK63P
+050700      OPEN OUTPUT SORXRPT-FILE.                                   DBANK63P
+050800      MOVE WS-SORXRPT-STATUS TO WS-IO-STATUS.                     DBANK63P
+050900      MOVE 'SORXRPT-FILE' TO WS-FILE.                             DBANK63P
+051000      PERFORM CHECK-OPEN THRU                                     DBANK63P
+051100              CHECK-OPEN-EXIT.                                    DBANK63P
+051200  OPEN-FILES-EXIT.                                                DBANK63P
+051300      EXIT.                                                       DBANK63P
+051400                                                                  DBANK63P
+051500***************************************************************** DBANK63P
+051600* Check file open OK                                          *   DBANK63P
+051700***************************************************************** DBANK63P
+051800  CHECK-OPEN.                                                     DBANK63P
+051900      IF WS-IO-STATUS IS EQUAL TO '00'                            DBANK63P
+052000         MOVE SPACES TO WS-CONSOLE-MESSAGE                        DBANK63P
+052100         STRING WS-FILE       DELIMITED BY ' '                    DBANK63P
+052200                ' opened ok' DELIMITED BY SIZE                    DBANK63P
+052300           INTO WS-CONSOLE-MESSAGE                                DBANK63P
+052400         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK63P
+052500      ELSE                                                        DBANK63P
+052600         MOVE SPACES TO WS-CONSOLE-MESSAGE                        DBANK63P
+052700         STRING WS-FILE          DELIMITED BY ' '                 DBANK63P
+052800                ' did not open' DELIMITED BY SIZE                 DBANK63P
+052900           INTO WS-CONSOLE-MESSAGE                                DBANK63P
+053000         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK63P
+053100         PERFORM DISPLAY-IO-STATUS                                DBANK63P
+053200         ADD 1 TO WS-OPEN-ERROR                                   DBANK63P
+053300      END-IF.                                                     DBANK63P
+053400  CHECK-OPEN-EXIT.                                                DBANK63P
+053500      EXIT.                                                       DBANK63P
+053600                                                                  DBANK63P
+053700***************************************************************** DBANK63P
+053800* Display the file status bytes. This routine will display as *   DBANK63P
+053900* two digits if the full two byte file status is numeric. If  *   DBANK63P
+054000* second byte is non-numeric then it will be treated as a      *  DBANK63P
+054100* binary number.                                                * DBANK63P
+054200***************************************************************** DBANK63P
+054300  DISPLAY-IO-STATUS.                                              DBANK63P
+054400      IF WS-IO-STATUS NUMERIC                                     DBANK63P
+054500         MOVE SPACE TO WS-CONSOLE-MESSAGE                         DBANK63P
+054600         STRING 'File status -' DELIMITED BY SIZE                 DBANK63P
+054700                WS-IO-STATUS   DELIMITED BY SIZE                  DBANK63P
+054800           INTO WS-CONSOLE-MESSAGE                                DBANK63P
+054900         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK63P
+055000      ELSE                                                        DBANK63P
+055100         SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY    DBANK63P
+055200         MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                   DBANK63P
+055300         MOVE SPACE TO WS-CONSOLE-MESSAGE                         DBANK63P
+055400         STRING 'File status -' DELIMITED BY SIZE                 DBANK63P
+055500                WS-IO-STAT1    DELIMITED BY SIZE                  DBANK63P
+055600                '/'            DELIMITED BY SIZE                  DBANK63P
+055700                WS-TWO-BYTES   DELIMITED BY SIZE                  DBANK63P
+055800           INTO WS-CONSOLE-MESSAGE                                DBANK63P
+055900         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK63P
+056000      END-IF.                                                     DBANK63P
+056100                                                                  DBANK63P
+056200***************************************************************** DBANK63P
+056300* Display CONSOLE messages...                                  *  DBANK63P
+056400***************************************************************** DBANK63P
+056500  DISPLAY-CONSOLE-MESSAGE.                                        DBANK63P
+056600      DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.             DBANK63P
+056700      MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                      DBANK63P
+056800                                                                  DBANK63P
+056900  COPY CTIMERP.                                                   DBANK63P
+057000                                                                  DBANK63P
+057100* $ Version 5.94a sequenced on Thursday 20 Sep 2007 at 1:00pm     DBANK63P
