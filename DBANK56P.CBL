@@ -0,0 +1,511 @@
+000100******************************************************************DBANK56P
+000200*                                                                 DBANK56P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK56P
+000400*   This demonstration program is provided for use by users     * DBANK56P
+000500*   of Micro Focus products and may be used, modified and       * DBANK56P
+000600*   distributed as part of your application provided that       * DBANK56P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK56P
+000800*   in this material.                                           * DBANK56P
+000900*                                                                 DBANK56P
+001000******************************************************************DBANK56P
+001100                                                                  DBANK56P
+001200******************************************************************DBANK56P
+001300* Program:     DBANK56P.CBL                                     * DBANK56P
+001400* Function:    Batch job to generate scheduled customer         * DBANK56P
+001500*              statements, posting each account against the    *  DBANK56P
+001600*              transfer history written since its last          * DBANK56P
+001700*              statement, VSAM version                          * DBANK56P
+001800******************************************************************DBANK56P
+001900                                                                  DBANK56P
+002000 IDENTIFICATION DIVISION.                                         DBANK56P
+002100 PROGRAM-ID.                                                      DBANK56P
+002200     DBANK56P.                                                    DBANK56P
+002300 DATE-WRITTEN.                                                    DBANK56P
+002400     September 2007.                                              DBANK56P
+002500 DATE-COMPILED.                                                   DBANK56P
+002600     Today.                                                       DBANK56P
+002700                                                                  DBANK56P
+002800 ENVIRONMENT DIVISION.                                            DBANK56P
+002900                                                                  DBANK56P
+003000 INPUT-OUTPUT   SECTION.                                          DBANK56P
+003100   FILE-CONTROL.                                                  DBANK56P
+003200     SELECT BNKACC-FILE                                           DBANK56P
+003300            ASSIGN       TO BNKACC                                DBANK56P
+003400            ORGANIZATION IS INDEXED                               DBANK56P
+003500            ACCESS MODE  IS SEQUENTIAL                            DBANK56P
+003600            RECORD KEY   IS BAC-REC-ACCNO                         DBANK56P
+003700            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES          DBANK56P
+003800            FILE STATUS  IS WS-BNKACC-STATUS.                     DBANK56P
+003900                                                                  DBANK56P
+004000     SELECT BNKCUST-FILE                                          DBANK56P
+004100            ASSIGN       TO BNKCUST                               DBANK56P
+004200            ORGANIZATION IS INDEXED                               DBANK56P
+004300            ACCESS MODE  IS RANDOM                                DBANK56P
+004400            RECORD KEY   IS BCS-REC-PID                           DBANK56P
+004500            FILE STATUS  IS WS-BNKCUST-STATUS.                    DBANK56P
+004600                                                                  DBANK56P
+004700     SELECT BNKLEDG-FILE                                          DBANK56P
+004800            ASSIGN       TO BNKLEDG                               DBANK56P
+004900            ORGANIZATION IS INDEXED                               DBANK56P
+005000            ACCESS MODE  IS SEQUENTIAL                            DBANK56P
+005100            RECORD KEY   IS BLG-REC-TIMESTAMP                     DBANK56P
+005200            ALTERNATE KEY IS BLG-REC-ALTKEY1 WITH DUPLICATES      DBANK56P
+005300            FILE STATUS  IS WS-BNKLEDG-STATUS.                    DBANK56P
+005400                                                                  DBANK56P
+005500* Statement print stream - one flat sequential file holding       DBANK56P
+005600* every statement printed by this run, picked up by the           DBANK56P
+005700* nightly print/mail distribution exactly as DSTMT01P describes   DBANK56P
+005800     SELECT STMTOUT-FILE                                          DBANK56P
+005900            ASSIGN       TO STMTOUT                               DBANK56P
+006000            ORGANIZATION IS SEQUENTIAL                            DBANK56P
+006100            FILE STATUS  IS WS-STMTOUT-STATUS.                    DBANK56P
+006200                                                                  DBANK56P
+006300 DATA DIVISION.                                                   DBANK56P
+006400                                                                  DBANK56P
+006500 FILE SECTION.                                                    DBANK56P
+006600 FD  BNKACC-FILE.                                                 DBANK56P
+006700 01  BNKACC-REC.                                                  DBANK56P
+006800 COPY CBANKVAC.                                                   DBANK56P
+006900                                                                  DBANK56P
+007000 FD  BNKCUST-FILE.                                                DBANK56P
+007100 01  BNKCUST-REC.                                                 DBANK56P
+007200 COPY CBANKVCS.                                                   DBANK56P
+007300                                                                  DBANK56P
+007400 FD  BNKLEDG-FILE.                                                DBANK56P
+007500 01  BNKLEDG-REC.                                                 DBANK56P
+007600 COPY CBANKVLG.                                                   DBANK56P
+007700                                                                  DBANK56P
+007800 FD  STMTOUT-FILE.                                                DBANK56P
+007900 01  STMTOUT-REC                              PIC X(132).         DBANK56P
+008000                                                                  DBANK56P
+008100 WORKING-STORAGE SECTION.                                         DBANK56P
+008200 COPY CTIMERD.                                                    DBANK56P
+008300                                                                  DBANK56P
+008400 01  WS-MISC-STORAGE.                                             DBANK56P
+008500   05  WS-PROGRAM-ID                         PIC X(8)             DBANK56P
+008600       VALUE 'DBANK56P'.                                          DBANK56P
+008700                                                                  DBANK56P
+008800   05  WS-BNKACC-STATUS.                                          DBANK56P
+008900     10  WS-BNKACC-STAT1                     PIC X(1).            DBANK56P
+009000     10  WS-BNKACC-STAT2                     PIC X(1).            DBANK56P
+009100                                                                  DBANK56P
+009200   05  WS-BNKCUST-STATUS.                                         DBANK56P
+009300     10  WS-BNKCUST-STAT1                    PIC X(1).            DBANK56P
+009400     10  WS-BNKCUST-STAT2                    PIC X(1).            DBANK56P
+009500                                                                  DBANK56P
+009600   05  WS-BNKLEDG-STATUS.                                         DBANK56P
+009700     10  WS-BNKLEDG-STAT1                     PIC X(1).           DBANK56P
+009800     10  WS-BNKLEDG-STAT2                     PIC X(1).           DBANK56P
+009900                                                                  DBANK56P
+010000   05  WS-STMTOUT-STATUS.                                         DBANK56P
+010100     10  WS-STMTOUT-STAT1                    PIC X(1).            DBANK56P
+010200     10  WS-STMTOUT-STAT2                    PIC X(1).            DBANK56P
+010300                                                                  DBANK56P
+010400   05  WS-IO-STATUS.                                              DBANK56P
+010500     10  WS-IO-STAT1                         PIC X(1).            DBANK56P
+010600     10  WS-IO-STAT2                         PIC X(1).            DBANK56P
+010700                                                                  DBANK56P
+010800   05  WS-TWO-BYTES.                                              DBANK56P
+010900     10  WS-TWO-BYTES-LEFT                   PIC X(1).            DBANK56P
+011000     10  WS-TWO-BYTES-RIGHT                  PIC X(1).            DBANK56P
+011100   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 DBANK56P
+011200                                             PIC 9(1) COMP.       DBANK56P
+011300                                                                  DBANK56P
+011400   05  WS-OPEN-ERROR                         PIC 9(3).            DBANK56P
+011500     88  OPEN-OK                              VALUE 0.            DBANK56P
+011600                                                                  DBANK56P
+011700   05  WS-FILE                               PIC X(16).           DBANK56P
+011800                                                                  DBANK56P
+011900   05  WS-TODAY-DATE                         PIC X(8).            DBANK56P
+012000                                                                  DBANK56P
+012100   05  WS-ACCOUNTS-READ                      PIC 9(5)             DBANK56P
+012200       VALUE ZERO.                                                DBANK56P
+012300   05  WS-STATEMENTS-MAILED                  PIC 9(5)             DBANK56P
+012400       VALUE ZERO.                                                DBANK56P
+012500   05  WS-STATEMENTS-EMAILED                 PIC 9(5)             DBANK56P
+012600       VALUE ZERO.                                                DBANK56P
+012700   05  WS-STMT-LINE-COUNT                    PIC 9(5)             DBANK56P
+012800       VALUE ZERO.                                                DBANK56P
+012900                                                                  DBANK56P
+013000   05  WS-TXN-EOF-FLAG                       PIC X(1).            DBANK56P
+013100     88  WS-TXN-EOF                          VALUE 'Y'.           DBANK56P
+013200     88  WS-TXN-NOT-EOF                       VALUE 'N'.          DBANK56P
+013300                                                                  DBANK56P
+013400   05  WS-TXN-BUF-ACCNO                      PIC X(9).            DBANK56P
+013500   05  WS-TXN-BUF-TYPE                       PIC X(1).            DBANK56P
+013600   05  WS-TXN-BUF-SUBTYPE                    PIC X(1).            DBANK56P
+013700   05  WS-TXN-BUF-AMOUNT                     PIC S9(7)V99         DBANK56P
+013800                                             COMP-3.              DBANK56P
+013900   05  WS-TXN-BUF-DATE                       PIC X(8).            DBANK56P
+014000   05  WS-TXN-BUF-DESC                       PIC X(40).           DBANK56P
+014100                                                                  DBANK56P
+014200   05  WS-STMT-CLOSING-BAL           PIC X(15).                   DBANK56P
+014300   05  WS-STMT-CLOSING-BAL-N REDEFINES                            DBANK56P
+014400       WS-STMT-CLOSING-BAL         PIC ZZZ,ZZZ,ZZ9.99-.           DBANK56P
+014500   05  WS-STMT-LINE-AMT               PIC X(15).                  DBANK56P
+014600   05  WS-STMT-LINE-AMT-N REDEFINES                               DBANK56P
+014700       WS-STMT-LINE-AMT             PIC ZZZ,ZZZ,ZZ9.99-.          DBANK56P
+014800                                                                  DBANK56P
+014900 COPY CBANKTXD.                                                   DBANK56P
+015000                                                                  DBANK56P
+015010 COPY CBANKBRD.                                                   DBANK56P
+015020                                                                  DBANK56P
+015030 01  WS-STMT-BRANCH.                                              DBANK56P
+015040   05  WS-STMT-BRANCH-NAME                 PIC X(24).             DBANK56P
+015050   05  WS-STMT-BRANCH-ADDR1                PIC X(30).             DBANK56P
+015060   05  WS-STMT-BRANCH-ADDR2                PIC X(20).             DBANK56P
+015070                                                                  DBANK56P
+015100 01  WS-CONSOLE-MESSAGE                      PIC X(60).           DBANK56P
+015200                                                                  DBANK56P
+015300 PROCEDURE DIVISION.                                              DBANK56P
+015400     MOVE 'Started' TO WS-CONSOLE-MESSAGE.                        DBANK56P
+015500     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK56P
+015600     PERFORM RUN-TIME.                                            DBANK56P
+015700     MOVE WS-TIMER-CURRENT-DATE TO WS-TODAY-DATE.                 DBANK56P
+015800     SET OPEN-OK TO TRUE.                                         DBANK56P
+015900                                                                  DBANK56P
+016000     PERFORM OPEN-FILES THRU                                      DBANK56P
+016100             OPEN-FILES-EXIT.                                     DBANK56P
+016200     IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                        DBANK56P
+016300        MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE                  DBANK56P
+016400        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK56P
+016500        MOVE 16 TO RETURN-CODE                                    DBANK56P
+016600        GO TO QUICK-EXIT                                          DBANK56P
+016700     END-IF.                                                      DBANK56P
+016800                                                                  DBANK56P
+016900 BNKACC-PROCESS.                                                  DBANK56P
+017000     MOVE 0 TO WS-ACCOUNTS-READ.                                  DBANK56P
+017100     MOVE 0 TO WS-STATEMENTS-MAILED.                              DBANK56P
+017200     MOVE 0 TO WS-STATEMENTS-EMAILED.                             DBANK56P
+017300 BNKACC-LOOP.                                                     DBANK56P
+017400     READ BNKACC-FILE                                             DBANK56P
+017500       AT END                                                     DBANK56P
+017600         GO TO BNKACC-ENDED                                       DBANK56P
+017700     END-READ.                                                    DBANK56P
+017800     ADD 1 TO WS-ACCOUNTS-READ.                                   DBANK56P
+017900     PERFORM GET-CUSTOMER THRU                                    DBANK56P
+018000             GET-CUSTOMER-EXIT.                                   DBANK56P
+018100     PERFORM PRINT-ONE-STATEMENT THRU                             DBANK56P
+018200             PRINT-ONE-STATEMENT-EXIT.                            DBANK56P
+018300     PERFORM UPDATE-LAST-STATEMENT THRU                           DBANK56P
+018400             UPDATE-LAST-STATEMENT-EXIT.                          DBANK56P
+018500     GO TO BNKACC-LOOP.                                           DBANK56P
+018600 BNKACC-ENDED.                                                    DBANK56P
+018700     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK56P
+018800     STRING WS-ACCOUNTS-READ             DELIMITED BY SIZE        DBANK56P
+018900            ' statements generated'      DELIMITED BY SIZE        DBANK56P
+019000       INTO WS-CONSOLE-MESSAGE.                                   DBANK56P
+019100     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK56P
+019200     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK56P
+019300     STRING WS-STATEMENTS-EMAILED        DELIMITED BY SIZE        DBANK56P
+019400            ' queued for e-mail delivery' DELIMITED BY SIZE       DBANK56P
+019500       INTO WS-CONSOLE-MESSAGE.                                   DBANK56P
+019600     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK56P
+019700     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK56P
+019800     STRING WS-STATEMENTS-MAILED         DELIMITED BY SIZE        DBANK56P
+019900            ' queued for postal delivery' DELIMITED BY SIZE       DBANK56P
+020000       INTO WS-CONSOLE-MESSAGE.                                   DBANK56P
+020100     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK56P
+020200                                                                  DBANK56P
+020300     CLOSE BNKACC-FILE.                                           DBANK56P
+020400     CLOSE BNKCUST-FILE.                                          DBANK56P
+020500     CLOSE BNKLEDG-FILE.                                          DBANK56P
+020600     CLOSE STMTOUT-FILE.                                          DBANK56P
+020700                                                                  DBANK56P
+020800     PERFORM RUN-TIME.                                            DBANK56P
+020900     MOVE 0 TO RETURN-CODE.                                       DBANK56P
+021000 QUICK-EXIT.                                                      DBANK56P
+021100     GOBACK.                                                      DBANK56P
+021200                                                                  DBANK56P
+021300******************************************************************DBANK56P
+021400* Look up the account owner so the statement can be addressed  *  DBANK56P
+021500* and so we know whether they want it e-mailed or posted        * DBANK56P
+021600******************************************************************DBANK56P
+021700 GET-CUSTOMER.                                                    DBANK56P
+021800     MOVE BAC-REC-PID TO BCS-REC-PID.                             DBANK56P
+021900     READ BNKCUST-FILE                                            DBANK56P
+022000       INVALID KEY                                                DBANK56P
+022100         MOVE SPACES TO BNKCUST-REC                               DBANK56P
+022200         MOVE BAC-REC-PID TO BCS-REC-PID                          DBANK56P
+022300         MOVE 'Customer unavailable' TO BCS-REC-NAME              DBANK56P
+022400         SET BCS-REC-SEND-EMAIL-NO TO TRUE                        DBANK56P
+022500     END-READ.                                                    DBANK56P
+022600 GET-CUSTOMER-EXIT.                                               DBANK56P
+022700     EXIT.                                                        DBANK56P
+022800                                                                  DBANK56P
+022900******************************************************************DBANK56P
+023000* Print the statement header, the transfer lines posted since  *  DBANK56P
+023100* the accounts last statement and a closing-balance trailer  *    DBANK56P
+023200******************************************************************DBANK56P
+023300 PRINT-ONE-STATEMENT.                                             DBANK56P
+023400     MOVE SPACES TO STMTOUT-REC.                                  DBANK56P
+023500     STRING 'STATEMENT FOR ACCOUNT ' DELIMITED BY SIZE            DBANK56P
+023600            BAC-REC-ACCNO            DELIMITED BY SIZE            DBANK56P
+023700            '  '                     DELIMITED BY SIZE            DBANK56P
+023800            BCS-REC-NAME             DELIMITED BY '  '            DBANK56P
+023900       INTO STMTOUT-REC.                                          DBANK56P
+024000     WRITE STMTOUT-REC.                                           DBANK56P
+024010                                                                  DBANK56P
+024020     MOVE BAC-REC-BRANCH-CODE TO BRANCH-WK-CODE.                  DBANK56P
+024030     PERFORM RESOLVE-BRANCH THRU                                  DBANK56P
+024040             RESOLVE-BRANCH-EXIT.                                 DBANK56P
+024050     MOVE SPACES TO STMTOUT-REC.                                  DBANK56P
+024060     STRING '  '                     DELIMITED BY SIZE            DBANK56P
+024070            WS-STMT-BRANCH-NAME      DELIMITED BY '  '            DBANK56P
+024080            '  '                     DELIMITED BY SIZE            DBANK56P
+024090            WS-STMT-BRANCH-ADDR1     DELIMITED BY '  '            DBANK56P
+024100       INTO STMTOUT-REC.                                          DBANK56P
+024110     WRITE STMTOUT-REC.                                           DBANK56P
+024120                                                                  DBANK56P
+024200     MOVE 0 TO WS-STMT-LINE-COUNT.                                DBANK56P
+024300     PERFORM PRINT-STATEMENT-LINES THRU                           DBANK56P
+024400             PRINT-STATEMENT-LINES-EXIT.                          DBANK56P
+024500                                                                  DBANK56P
+024600     IF WS-STMT-LINE-COUNT IS EQUAL TO ZERO                       DBANK56P
+024700        MOVE SPACES TO STMTOUT-REC                                DBANK56P
+024800        MOVE '  No activity this statement period'                DBANK56P
+024900          TO STMTOUT-REC                                          DBANK56P
+025000        WRITE STMTOUT-REC                                         DBANK56P
+025100     END-IF.                                                      DBANK56P
+025200                                                                  DBANK56P
+025300     MOVE BAC-REC-BALANCE TO WS-STMT-CLOSING-BAL-N.               DBANK56P
+025400     MOVE SPACES TO STMTOUT-REC.                                  DBANK56P
+025500     STRING '  Closing balance '    DELIMITED BY SIZE             DBANK56P
+025600            WS-STMT-CLOSING-BAL    DELIMITED BY SIZE              DBANK56P
+025700       INTO STMTOUT-REC.                                          DBANK56P
+025800     WRITE STMTOUT-REC.                                           DBANK56P
+025900 PRINT-ONE-STATEMENT-EXIT.                                        DBANK56P
+026000     EXIT.                                                        DBANK56P
+026100                                                                  DBANK56P
+026200******************************************************************DBANK56P
+026300* Consume buffered BNKLEDG entries for this account (in account/ *DBANK56P
+026400* timestamp order, the same lookahead merge DBANK54P uses) and  * DBANK56P
+026500* print the ones dated after the accounts last statement      *   DBANK56P
+026600******************************************************************DBANK56P
+026700 PRINT-STATEMENT-LINES.                                           DBANK56P
+026800     IF WS-TXN-EOF                                                DBANK56P
+026900        GO TO PRINT-STATEMENT-LINES-EXIT                          DBANK56P
+027000     END-IF.                                                      DBANK56P
+027100     IF WS-TXN-BUF-ACCNO IS NOT EQUAL TO BAC-REC-ACCNO            DBANK56P
+027200        GO TO PRINT-STATEMENT-LINES-EXIT                          DBANK56P
+027300     END-IF.                                                      DBANK56P
+027400     IF BAC-REC-LAST-STMT-DTE IS EQUAL TO SPACES                  DBANK56P
+027500        OR WS-TXN-BUF-DATE IS GREATER THAN BAC-REC-LAST-STMT-DTE  DBANK56P
+027600        ADD 1 TO WS-STMT-LINE-COUNT                               DBANK56P
+027700        PERFORM PRINT-TXN-LINE THRU                               DBANK56P
+027800                PRINT-TXN-LINE-EXIT                               DBANK56P
+027900     END-IF.                                                      DBANK56P
+028000     PERFORM READ-NEXT-TXN THRU                                   DBANK56P
+028100             READ-NEXT-TXN-EXIT.                                  DBANK56P
+028200     GO TO PRINT-STATEMENT-LINES.                                 DBANK56P
+028300 PRINT-STATEMENT-LINES-EXIT.                                      DBANK56P
+028400     EXIT.                                                        DBANK56P
+028500                                                                  DBANK56P
+028600******************************************************************DBANK56P
+028700* Print one transfer line - FROM legs are shown as a debit,     * DBANK56P
+028800* TO legs as a credit, matching the sub-type DBANK06P/53P/55P   * DBANK56P
+028900* use when they write the paired audit records                 *  DBANK56P
+029000******************************************************************DBANK56P
+029100 PRINT-TXN-LINE.                                                  DBANK56P
+029200     MOVE WS-TXN-BUF-AMOUNT TO WS-STMT-LINE-AMT-N.                DBANK56P
+029300     MOVE SPACES TO STMTOUT-REC.                                  DBANK56P
+029400     IF WS-TXN-BUF-SUBTYPE IS EQUAL TO '1'                        DBANK56P
+029500        STRING '  '                DELIMITED BY SIZE              DBANK56P
+029600               WS-TXN-BUF-DATE      DELIMITED BY SIZE             DBANK56P
+029700               ' DEBIT  '          DELIMITED BY SIZE              DBANK56P
+029800               WS-STMT-LINE-AMT     DELIMITED BY SIZE             DBANK56P
+029900               ' '                 DELIMITED BY SIZE              DBANK56P
+030000               WS-TXN-BUF-DESC      DELIMITED BY '  '             DBANK56P
+030100          INTO STMTOUT-REC                                        DBANK56P
+030200     ELSE                                                         DBANK56P
+030300        STRING '  '                DELIMITED BY SIZE              DBANK56P
+030400               WS-TXN-BUF-DATE      DELIMITED BY SIZE             DBANK56P
+030500               ' CREDIT '          DELIMITED BY SIZE              DBANK56P
+030600               WS-STMT-LINE-AMT     DELIMITED BY SIZE             DBANK56P
+030700               ' '                 DELIMITED BY SIZE              DBANK56P
+030800               WS-TXN-BUF-DESC      DELIMITED BY '  '             DBANK56P
+030900          INTO STMTOUT-REC                                        DBANK56P
+031000     END-IF.                                                      DBANK56P
+031100     WRITE STMTOUT-REC.                                           DBANK56P
+031200 PRINT-TXN-LINE-EXIT.                                             DBANK56P
+031300     EXIT.                                                        DBANK56P
+031400                                                                  DBANK56P
+031410******************************************************************DBANK56P
+031420* Translate a branch code into its display name/address for     * DBANK56P
+031430* the statement header, defaulting to the head office entry     * DBANK56P
+031440* (the first table row) when the code is blank or not on file   * DBANK56P
+031450******************************************************************DBANK56P
+031460 RESOLVE-BRANCH.                                                  DBANK56P
+031470     MOVE 0 TO BRANCH-SUB.                                        DBANK56P
+031480     DIVIDE LENGTH OF BR-DATA (1) INTO                            DBANK56P
+031490       LENGTH OF BRANCH-TABLE                                     DBANK56P
+031500         GIVING BRANCH-COUNT.                                     DBANK56P
+031510 RESOLVE-BRANCH-LOOP1.                                            DBANK56P
+031520     ADD 1 TO BRANCH-SUB.                                         DBANK56P
+031530     IF BRANCH-SUB IS GREATER THAN BRANCH-COUNT                   DBANK56P
+031540        MOVE BR-NAME (1) TO WS-STMT-BRANCH-NAME                   DBANK56P
+031550        MOVE BR-ADDR1 (1) TO WS-STMT-BRANCH-ADDR1                 DBANK56P
+031560        MOVE BR-ADDR2 (1) TO WS-STMT-BRANCH-ADDR2                 DBANK56P
+031570        GO TO RESOLVE-BRANCH-EXIT                                 DBANK56P
+031580     END-IF.                                                      DBANK56P
+031590     IF BRANCH-WK-CODE IS EQUAL TO BR-CODE (BRANCH-SUB)           DBANK56P
+031600        MOVE BR-NAME (BRANCH-SUB) TO WS-STMT-BRANCH-NAME          DBANK56P
+031610        MOVE BR-ADDR1 (BRANCH-SUB) TO WS-STMT-BRANCH-ADDR1        DBANK56P
+031620        MOVE BR-ADDR2 (BRANCH-SUB) TO WS-STMT-BRANCH-ADDR2        DBANK56P
+031630        GO TO RESOLVE-BRANCH-EXIT                                 DBANK56P
+031640     END-IF.                                                      DBANK56P
+031650     GO TO RESOLVE-BRANCH-LOOP1.                                  DBANK56P
+031660 RESOLVE-BRANCH-EXIT.                                             DBANK56P
+031670     EXIT.                                                        DBANK56P
+031680                                                                  DBANK56P
+031500******************************************************************DBANK56P
+031600* Record the statement just generated as this accounts most   *   DBANK56P
+031700* recent, and log the delivery method, exactly as the on-demand * DBANK56P
+031800* DSTMT01P request would, so a report run or BBANK80P enquiry   * DBANK56P
+031900* afterwards sees a consistent up-to-date picture               * DBANK56P
+032000******************************************************************DBANK56P
+032100 UPDATE-LAST-STATEMENT.                                           DBANK56P
+032200     MOVE BAC-REC-BALANCE TO BAC-REC-LAST-STMT-BAL.               DBANK56P
+032300     MOVE WS-TODAY-DATE TO BAC-REC-LAST-STMT-DTE.                 DBANK56P
+032400     REWRITE BNKACC-REC                                           DBANK56P
+032500       INVALID KEY                                                DBANK56P
+032600         MOVE SPACES TO WS-CONSOLE-MESSAGE                        DBANK56P
+032700         STRING 'Unable to update statement date for '            DBANK56P
+032800                                         DELIMITED BY SIZE        DBANK56P
+032900                BAC-REC-ACCNO           DELIMITED BY SIZE         DBANK56P
+033000           INTO WS-CONSOLE-MESSAGE                                DBANK56P
+033100         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK56P
+033200     END-REWRITE.                                                 DBANK56P
+033300                                                                  DBANK56P
+033400     IF BCS-REC-SEND-EMAIL-YES AND                                DBANK56P
+033500        BCS-REC-EMAIL IS NOT EQUAL TO SPACES                      DBANK56P
+033600        ADD 1 TO WS-STATEMENTS-EMAILED                            DBANK56P
+033700     ELSE                                                         DBANK56P
+033800        ADD 1 TO WS-STATEMENTS-MAILED                             DBANK56P
+033900     END-IF.                                                      DBANK56P
+034000 UPDATE-LAST-STATEMENT-EXIT.                                      DBANK56P
+034100     EXIT.                                                        DBANK56P
+034200                                                                  DBANK56P
+034300******************************************************************DBANK56P
+034400* Open all files and position BNKLEDG at the start of its        *DBANK56P
+034500* account/timestamp alternate key, then read the first record   * DBANK56P
+034600* into the lookahead buffer                                     * DBANK56P
+034700******************************************************************DBANK56P
+034800 OPEN-FILES.                                                      DBANK56P
+034900     OPEN I-O BNKACC-FILE.                                        DBANK56P
+035000     MOVE WS-BNKACC-STATUS TO WS-IO-STATUS.                       DBANK56P
+035100     MOVE 'BNKACC-FILE' TO WS-FILE.                               DBANK56P
+035200     PERFORM CHECK-OPEN THRU                                      DBANK56P
+035300             CHECK-OPEN-EXIT.                                     DBANK56P
+035400                                                                  DBANK56P
+035500     OPEN INPUT BNKCUST-FILE.                                     DBANK56P
+035600     MOVE WS-BNKCUST-STATUS TO WS-IO-STATUS.                      DBANK56P
+035700     MOVE 'BNKCUST-FILE' TO WS-FILE.                              DBANK56P
+035800     PERFORM CHECK-OPEN THRU                                      DBANK56P
+035900             CHECK-OPEN-EXIT.                                     DBANK56P
+036000                                                                  DBANK56P
+036100     OPEN INPUT BNKLEDG-FILE.                                     DBANK56P
+036200     MOVE WS-BNKLEDG-STATUS TO WS-IO-STATUS.                      DBANK56P
+036300     MOVE 'BNKLEDG-FILE' TO WS-FILE.                              DBANK56P
+036400     PERFORM CHECK-OPEN THRU                                      DBANK56P
+036500             CHECK-OPEN-EXIT.                                     DBANK56P
+036600                                                                  DBANK56P
+036700     OPEN OUTPUT STMTOUT-FILE.                                    DBANK56P
+036800     MOVE WS-STMTOUT-STATUS TO WS-IO-STATUS.                      DBANK56P
+036900     MOVE 'STMTOUT-FILE' TO WS-FILE.                              DBANK56P
+037000     PERFORM CHECK-OPEN THRU                                      DBANK56P
+037100             CHECK-OPEN-EXIT.                                     DBANK56P
+037200                                                                  DBANK56P
+037300     SET WS-TXN-NOT-EOF TO TRUE.                                  DBANK56P
+037400     IF WS-OPEN-ERROR IS EQUAL TO ZERO                            DBANK56P
+037500        MOVE LOW-VALUES TO BLG-REC-ALTKEY1                        DBANK56P
+037600        START BNKLEDG-FILE KEY IS NOT LESS THAN BLG-REC-ALTKEY1   DBANK56P
+037700        IF WS-BNKLEDG-STATUS IS EQUAL TO '00'                     DBANK56P
+037800           PERFORM READ-NEXT-TXN THRU                             DBANK56P
+037900                   READ-NEXT-TXN-EXIT                             DBANK56P
+038000        ELSE                                                      DBANK56P
+038100           SET WS-TXN-EOF TO TRUE                                 DBANK56P
+038200        END-IF                                                    DBANK56P
+038300     END-IF.                                                      DBANK56P
+038400 OPEN-FILES-EXIT.                                                 DBANK56P
+038500     EXIT.                                                        DBANK56P
+038600                                                                  DBANK56P
+038700******************************************************************DBANK56P
+038800* Read the next BNKLEDG record (in account/timestamp order) into *DBANK56P
+038900* the lookahead buffer                                          * DBANK56P
+039000******************************************************************DBANK56P
+039100 READ-NEXT-TXN.                                                   DBANK56P
+039200     READ BNKLEDG-FILE                                            DBANK56P
+039300       AT END                                                     DBANK56P
+039400         SET WS-TXN-EOF TO TRUE                                   DBANK56P
+039500         GO TO READ-NEXT-TXN-EXIT                                 DBANK56P
+039600     END-READ.                                                    DBANK56P
+039700     MOVE BLG-REC-ALTKEY1-ACCNO TO WS-TXN-BUF-ACCNO.              DBANK56P
+039800     MOVE BLG-REC-TYPE TO WS-TXN-BUF-TYPE.                        DBANK56P
+039900     MOVE BLG-REC-SUB-TYPE TO WS-TXN-BUF-SUBTYPE.                 DBANK56P
+040000     MOVE BLG-REC-AMOUNT TO WS-TXN-BUF-AMOUNT.                    DBANK56P
+040100     MOVE BLG-REC-DATA-OLD TO TXN-DATA-OLD.                       DBANK56P
+040200     MOVE TXN-T1-OLD-DESC TO WS-TXN-BUF-DESC.                     DBANK56P
+040300     MOVE BLG-REC-ALTKEY1-TIMESTAMP (1:4) TO WS-TXN-BUF-DATE (1:4)DBANK56P
+040400     MOVE BLG-REC-ALTKEY1-TIMESTAMP (6:2) TO WS-TXN-BUF-DATE (5:2)DBANK56P
+040500     MOVE BLG-REC-ALTKEY1-TIMESTAMP (9:2) TO WS-TXN-BUF-DATE (7:2)DBANK56P
+040600 READ-NEXT-TXN-EXIT.                                              DBANK56P
+040700     EXIT.                                                        DBANK56P
+040800                                                                  DBANK56P
+040900******************************************************************DBANK56P
+041000* Check file open OK                                            * DBANK56P
+041100******************************************************************DBANK56P
+041200 CHECK-OPEN.                                                      DBANK56P
+041300     IF WS-IO-STATUS IS EQUAL TO '00'                             DBANK56P
+041400        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK56P
+041500        STRING WS-FILE       DELIMITED BY ' '                     DBANK56P
+041600               ' opened ok' DELIMITED BY SIZE                     DBANK56P
+041700          INTO WS-CONSOLE-MESSAGE                                 DBANK56P
+041800        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK56P
+041900     ELSE                                                         DBANK56P
+042000        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK56P
+042100        STRING WS-FILE          DELIMITED BY ' '                  DBANK56P
+042200               ' did not open' DELIMITED BY SIZE                  DBANK56P
+042300          INTO WS-CONSOLE-MESSAGE                                 DBANK56P
+042400        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK56P
+042500        PERFORM DISPLAY-IO-STATUS                                 DBANK56P
+042600        ADD 1 TO WS-OPEN-ERROR                                    DBANK56P
+042700     END-IF.                                                      DBANK56P
+042800 CHECK-OPEN-EXIT.                                                 DBANK56P
+042900     EXIT.                                                        DBANK56P
+043000                                                                  DBANK56P
+043100******************************************************************DBANK56P
+043200* Display the file status bytes. This routine will display as  *  DBANK56P
+043300* two digits if the full two byte file status is numeric. If    * DBANK56P
+043400* second byte is non-numeric then it will be treated as a       * DBANK56P
+043500* binary number.                                                * DBANK56P
+043600******************************************************************DBANK56P
+043700 DISPLAY-IO-STATUS.                                               DBANK56P
+043800     IF WS-IO-STATUS NUMERIC                                      DBANK56P
+043900        MOVE SPACE TO WS-CONSOLE-MESSAGE                          DBANK56P
+044000        STRING 'File status -' DELIMITED BY SIZE                  DBANK56P
+044100               WS-IO-STATUS   DELIMITED BY SIZE                   DBANK56P
+044200          INTO WS-CONSOLE-MESSAGE                                 DBANK56P
+044300        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK56P
+044400     ELSE                                                         DBANK56P
+044500        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     DBANK56P
+044600        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    DBANK56P
+044700        MOVE SPACE TO WS-CONSOLE-MESSAGE                          DBANK56P
+044800        STRING 'File status -' DELIMITED BY SIZE                  DBANK56P
+044900               WS-IO-STAT1    DELIMITED BY SIZE                   DBANK56P
+045000               '/'            DELIMITED BY SIZE                   DBANK56P
+045100               WS-TWO-BYTES   DELIMITED BY SIZE                   DBANK56P
+045200          INTO WS-CONSOLE-MESSAGE                                 DBANK56P
+045300        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK56P
+045400     END-IF.                                                      DBANK56P
+045500                                                                  DBANK56P
+045600******************************************************************DBANK56P
+045700* Display CONSOLE messages...                                   * DBANK56P
+045800******************************************************************DBANK56P
+045900 DISPLAY-CONSOLE-MESSAGE.                                         DBANK56P
+046000     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.              DBANK56P
+046100     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       DBANK56P
+046200                                                                  DBANK56P
+046300 COPY CTIMERP.                                                    DBANK56P
+046400                                                                  DBANK56P
+046500* $ Version 5.94a sequenced on Wednesday 19 Sep 2007 at 2:00pm    DBANK56P
