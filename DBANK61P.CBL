@@ -0,0 +1,370 @@
+000100******************************************************************DBANK61P
+000200*                                                                *DBANK61P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK61P
+000400*   This demonstration program is provided for use by users     * DBANK61P
+000500*   of Micro Focus products and may be used, modified and       * DBANK61P
+000600*   distributed as part of your application provided that       * DBANK61P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK61P
+000800*   in this material.                                           * DBANK61P
+000900*                                                                *DBANK61P
+001000******************************************************************DBANK61P
+001100                                                                  DBANK61P
+001200******************************************************************DBANK61P
+001300* Program:     DBANK61P.CBL                                     * DBANK61P
+001400* Function:    Nightly backup of BNKCUST and BNKACC, with a     * DBANK61P
+001500*              recovery marker recording when the backup was    * DBANK61P
+001600*              taken and how many records it covers, VSAM       * DBANK61P
+001700*              version                                          * DBANK61P
+001800******************************************************************DBANK61P
+001900                                                                  DBANK61P
+002000 IDENTIFICATION DIVISION.                                         DBANK61P
+002100 PROGRAM-ID.                                                      DBANK61P
+002200     DBANK61P.                                                    DBANK61P
+002300 DATE-WRITTEN.                                                    DBANK61P
+002400     September 2007.                                              DBANK61P
+002500 DATE-COMPILED.                                                   DBANK61P
+002600     Today.                                                       DBANK61P
+002700                                                                  DBANK61P
+002800 ENVIRONMENT DIVISION.                                            DBANK61P
+002900                                                                  DBANK61P
+003000 INPUT-OUTPUT   SECTION.                                          DBANK61P
+003100   FILE-CONTROL.                                                  DBANK61P
+003200     SELECT BNKACC-FILE                                           DBANK61P
+003300            ASSIGN       TO BNKACC                                DBANK61P
+003400            ORGANIZATION IS INDEXED                               DBANK61P
+003500            ACCESS MODE  IS SEQUENTIAL                            DBANK61P
+003600            RECORD KEY   IS BAC-REC-ACCNO                         DBANK61P
+003700            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES          DBANK61P
+003800            FILE STATUS  IS WS-BNKACC-STATUS.                     DBANK61P
+003900                                                                  DBANK61P
+004000     SELECT BNKCUST-FILE                                          DBANK61P
+004100            ASSIGN       TO BNKCUST                               DBANK61P
+004200            ORGANIZATION IS INDEXED                               DBANK61P
+004300            ACCESS MODE  IS SEQUENTIAL                            DBANK61P
+004400            RECORD KEY   IS BCS-REC-PID                           DBANK61P
+004500            FILE STATUS  IS WS-BNKCUST-STATUS.                    DBANK61P
+004600                                                                  DBANK61P
+004700* Backup copies are plain sequential files, one record per      * DBANK61P
+004800* source record, so a recovery can be restored without needing  * DBANK61P
+004900* the VSAM key structure to be intact                             DBANK61P
+005000     SELECT BNKACCBK-FILE                                         DBANK61P
+005100            ASSIGN       TO BNKACCBK                              DBANK61P
+005200            ORGANIZATION IS SEQUENTIAL                            DBANK61P
+005300            FILE STATUS  IS WS-BNKACCBK-STATUS.                   DBANK61P
+005400                                                                  DBANK61P
+005500     SELECT BNKCSTBK-FILE                                         DBANK61P
+005600            ASSIGN       TO BNKCSTBK                              DBANK61P
+005700            ORGANIZATION IS SEQUENTIAL                            DBANK61P
+005800            FILE STATUS  IS WS-BNKCSTBK-STATUS.                   DBANK61P
+005900                                                                  DBANK61P
+006000* The recovery marker is a single summary record written once   * DBANK61P
+006100* the backups complete, so a restore knows the point in time    * DBANK61P
+006200* the backup files are good to                                    DBANK61P
+006300     SELECT BNKRCVR-FILE                                          DBANK61P
+006400            ASSIGN       TO BNKRCVR                               DBANK61P
+006500            ORGANIZATION IS SEQUENTIAL                            DBANK61P
+006600            FILE STATUS  IS WS-BNKRCVR-STATUS.                    DBANK61P
+006700                                                                  DBANK61P
+006800 DATA DIVISION.                                                   DBANK61P
+006900                                                                  DBANK61P
+007000 FILE SECTION.                                                    DBANK61P
+007100 FD  BNKACC-FILE.                                                 DBANK61P
+007200 01  BNKACC-REC.                                                  DBANK61P
+007300 COPY CBANKVAC.                                                   DBANK61P
+007400                                                                  DBANK61P
+007500 FD  BNKCUST-FILE.                                                DBANK61P
+007600 01  BNKCUST-REC.                                                 DBANK61P
+007700 COPY CBANKVCS.                                                   DBANK61P
+007800                                                                  DBANK61P
+007900 FD  BNKACCBK-FILE.                                               DBANK61P
+008000 01  BNKACCBK-REC                      PIC X(310).                DBANK61P
+008100                                                                  DBANK61P
+008200 FD  BNKCSTBK-FILE.                                               DBANK61P
+008300 01  BNKCSTBK-REC                      PIC X(223).                DBANK61P
+008400                                                                  DBANK61P
+008500 FD  BNKRCVR-FILE.                                                DBANK61P
+008600 01  BNKRCVR-REC                       PIC X(80).                 DBANK61P
+008700                                                                  DBANK61P
+008800 WORKING-STORAGE SECTION.                                         DBANK61P
+008900 COPY CTIMERD.                                                    DBANK61P
+009000                                                                  DBANK61P
+009100 01  WS-MISC-STORAGE.                                             DBANK61P
+009200   05  WS-PROGRAM-ID                         PIC X(8)             DBANK61P
+009300       VALUE 'DBANK61P'.                                          DBANK61P
+009400                                                                  DBANK61P
+009500   05  WS-BNKACC-STATUS.                                          DBANK61P
+009600     10  WS-BNKACC-STAT1                     PIC X(1).            DBANK61P
+009700     10  WS-BNKACC-STAT2                     PIC X(1).            DBANK61P
+009800                                                                  DBANK61P
+009900   05  WS-BNKCUST-STATUS.                                         DBANK61P
+010000     10  WS-BNKCUST-STAT1                    PIC X(1).            DBANK61P
+010100     10  WS-BNKCUST-STAT2                    PIC X(1).            DBANK61P
+010200                                                                  DBANK61P
+010300   05  WS-BNKACCBK-STATUS.                                        DBANK61P
+010400     10  WS-BNKACCBK-STAT1                   PIC X(1).            DBANK61P
+010500     10  WS-BNKACCBK-STAT2                   PIC X(1).            DBANK61P
+010600                                                                  DBANK61P
+010700   05  WS-BNKCSTBK-STATUS.                                        DBANK61P
+010800     10  WS-BNKCSTBK-STAT1                   PIC X(1).            DBANK61P
+010900     10  WS-BNKCSTBK-STAT2                   PIC X(1).            DBANK61P
+011000                                                                  DBANK61P
+011100   05  WS-BNKRCVR-STATUS.                                         DBANK61P
+011200     10  WS-BNKRCVR-STAT1                    PIC X(1).            DBANK61P
+011300     10  WS-BNKRCVR-STAT2                    PIC X(1).            DBANK61P
+011400                                                                  DBANK61P
+011500   05  WS-IO-STATUS.                                              DBANK61P
+011600     10  WS-IO-STAT1                         PIC X(1).            DBANK61P
+011700     10  WS-IO-STAT2                         PIC X(1).            DBANK61P
+011800                                                                  DBANK61P
+011900   05  WS-TWO-BYTES.                                              DBANK61P
+012000     10  WS-TWO-BYTES-LEFT                   PIC X(1).            DBANK61P
+012100     10  WS-TWO-BYTES-RIGHT                  PIC X(1).            DBANK61P
+012200   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 DBANK61P
+012300                                              PIC 9(1) COMP.      DBANK61P
+012400                                                                  DBANK61P
+012500   05  WS-OPEN-ERROR                         PIC 9(3).            DBANK61P
+012600     88  OPEN-OK                              VALUE 0.            DBANK61P
+012700                                                                  DBANK61P
+012800   05  WS-FILE                               PIC X(16).           DBANK61P
+012900                                                                  DBANK61P
+013000   05  WS-CUSTOMERS-READ                     PIC 9(5)             DBANK61P
+013100       VALUE ZERO.                                                DBANK61P
+013200   05  WS-CUSTOMERS-BACKED-UP                PIC 9(5)             DBANK61P
+013300       VALUE ZERO.                                                DBANK61P
+013400   05  WS-ACCOUNTS-READ                      PIC 9(5)             DBANK61P
+013500       VALUE ZERO.                                                DBANK61P
+013600   05  WS-ACCOUNTS-BACKED-UP                 PIC 9(5)             DBANK61P
+013700       VALUE ZERO.                                                DBANK61P
+013800                                                                  DBANK61P
+013900 01  WS-CONSOLE-MESSAGE                       PIC X(60).          DBANK61P
+014000                                                                  DBANK61P
+014100 PROCEDURE DIVISION.                                              DBANK61P
+014200     MOVE 'Started' TO WS-CONSOLE-MESSAGE.                        DBANK61P
+014300     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK61P
+014400     PERFORM RUN-TIME.                                            DBANK61P
+014500     PERFORM OPEN-FILES.                                          DBANK61P
+014600                                                                  DBANK61P
+014700     IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                        DBANK61P
+014800        MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE                  DBANK61P
+014900        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK61P
+015000        GO TO QUICK-EXIT                                          DBANK61P
+015100     END-IF.                                                      DBANK61P
+015200                                                                  DBANK61P
+015300     PERFORM BNKCUST-BACKUP THRU                                  DBANK61P
+015400             BNKCUST-BACKUP-ENDED.                                DBANK61P
+015500     PERFORM BNKACC-BACKUP THRU                                   DBANK61P
+015600             BNKACC-BACKUP-ENDED.                                 DBANK61P
+015700     PERFORM WRITE-RECOVERY-MARKER THRU                           DBANK61P
+015800             WRITE-RECOVERY-MARKER-EXIT.                          DBANK61P
+015900                                                                  DBANK61P
+016000     CLOSE BNKACC-FILE.                                           DBANK61P
+016100     CLOSE BNKCUST-FILE.                                          DBANK61P
+016200     CLOSE BNKACCBK-FILE.                                         DBANK61P
+016300     CLOSE BNKCSTBK-FILE.                                         DBANK61P
+016400     CLOSE BNKRCVR-FILE.                                          DBANK61P
+016500                                                                  DBANK61P
+016600     PERFORM RUN-TIME.                                            DBANK61P
+016700                                                                  DBANK61P
+016800     MOVE 0 TO RETURN-CODE.                                       DBANK61P
+016900 QUICK-EXIT.                                                      DBANK61P
+017000     GOBACK.                                                      DBANK61P
+017100                                                                  DBANK61P
+017200******************************************************************DBANK61P
+017300* Copy every BNKCUST record to the sequential backup file, in   * DBANK61P
+017400* PID order, unchanged                                          * DBANK61P
+017500******************************************************************DBANK61P
+017600 BNKCUST-BACKUP.                                                  DBANK61P
+017700     MOVE 0 TO WS-CUSTOMERS-READ.                                 DBANK61P
+017800 BNKCUST-BACKUP-LOOP.                                             DBANK61P
+017900     READ BNKCUST-FILE                                            DBANK61P
+018000       AT END                                                     DBANK61P
+018100         GO TO BNKCUST-BACKUP-ENDED                               DBANK61P
+018200     END-READ.                                                    DBANK61P
+018300     ADD 1 TO WS-CUSTOMERS-READ.                                  DBANK61P
+018400     MOVE BNKCUST-REC TO BNKCSTBK-REC.                            DBANK61P
+018500     WRITE BNKCSTBK-REC.                                          DBANK61P
+018600     MOVE WS-BNKCSTBK-STATUS TO WS-IO-STATUS.                     DBANK61P
+018700     IF WS-IO-STATUS IS NOT EQUAL TO '00'                         DBANK61P
+018800        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK61P
+018900        STRING 'Unable to back up customer '                      DBANK61P
+019000                                        DELIMITED BY SIZE         DBANK61P
+019100               BCS-REC-PID             DELIMITED BY SIZE          DBANK61P
+019200          INTO WS-CONSOLE-MESSAGE                                 DBANK61P
+019300        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK61P
+019400     ELSE                                                         DBANK61P
+019500        ADD 1 TO WS-CUSTOMERS-BACKED-UP                           DBANK61P
+019600     END-IF.                                                      DBANK61P
+019700     GO TO BNKCUST-BACKUP-LOOP.                                   DBANK61P
+019800 BNKCUST-BACKUP-ENDED.                                            DBANK61P
+019900     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK61P
+020000     STRING WS-CUSTOMERS-BACKED-UP       DELIMITED BY SIZE        DBANK61P
+020100            ' of '                       DELIMITED BY SIZE        DBANK61P
+020200            WS-CUSTOMERS-READ            DELIMITED BY SIZE        DBANK61P
+020300            ' customers backed up'       DELIMITED BY SIZE        DBANK61P
+020400       INTO WS-CONSOLE-MESSAGE.                                   DBANK61P
+020500     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK61P
+020600 BNKCUST-BACKUP-EXIT.                                             DBANK61P
+020700     EXIT.                                                        DBANK61P
+020800                                                                  DBANK61P
+020900******************************************************************DBANK61P
+021000* Copy every BNKACC record to the sequential backup file, in    * DBANK61P
+021100* account number order, unchanged                               * DBANK61P
+021200******************************************************************DBANK61P
+021300 BNKACC-BACKUP.                                                   DBANK61P
+021400     MOVE 0 TO WS-ACCOUNTS-READ.                                  DBANK61P
+021500 BNKACC-BACKUP-LOOP.                                              DBANK61P
+021600     READ BNKACC-FILE                                             DBANK61P
+021700       AT END                                                     DBANK61P
+021800         GO TO BNKACC-BACKUP-ENDED                                DBANK61P
+021900     END-READ.                                                    DBANK61P
+022000     ADD 1 TO WS-ACCOUNTS-READ.                                   DBANK61P
+022100     MOVE BNKACC-REC TO BNKACCBK-REC.                             DBANK61P
+022200     WRITE BNKACCBK-REC.                                          DBANK61P
+022300     MOVE WS-BNKACCBK-STATUS TO WS-IO-STATUS.                     DBANK61P
+022400     IF WS-IO-STATUS IS NOT EQUAL TO '00'                         DBANK61P
+022500        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK61P
+022600        STRING 'Unable to back up account '                       DBANK61P
+022700                                        DELIMITED BY SIZE         DBANK61P
+022800               BAC-REC-ACCNO            DELIMITED BY SIZE         DBANK61P
+022900          INTO WS-CONSOLE-MESSAGE                                 DBANK61P
+023000        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK61P
+023100     ELSE                                                         DBANK61P
+023200        ADD 1 TO WS-ACCOUNTS-BACKED-UP                            DBANK61P
+023300     END-IF.                                                      DBANK61P
+023400     GO TO BNKACC-BACKUP-LOOP.                                    DBANK61P
+023500 BNKACC-BACKUP-ENDED.                                             DBANK61P
+023600     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           DBANK61P
+023700     STRING WS-ACCOUNTS-BACKED-UP        DELIMITED BY SIZE        DBANK61P
+023800            ' of '                       DELIMITED BY SIZE        DBANK61P
+023900            WS-ACCOUNTS-READ             DELIMITED BY SIZE        DBANK61P
+024000            ' accounts backed up'        DELIMITED BY SIZE        DBANK61P
+024100       INTO WS-CONSOLE-MESSAGE.                                   DBANK61P
+024200     PERFORM DISPLAY-CONSOLE-MESSAGE.                             DBANK61P
+024300 BNKACC-BACKUP-EXIT.                                              DBANK61P
+024400     EXIT.                                                        DBANK61P
+024500                                                                  DBANK61P
+024600******************************************************************DBANK61P
+024700* Write the recovery marker - the date and time this backup     * DBANK61P
+024800* was taken and how many of each file's records it covers - so  * DBANK61P
+024900* a recovery run can confirm which backup it is restoring and   * DBANK61P
+025000* that both files were captured together                        * DBANK61P
+025100******************************************************************DBANK61P
+025200 WRITE-RECOVERY-MARKER.                                           DBANK61P
+025300     ACCEPT WS-TIMER-CURRENT-DATE FROM DATE YYYYMMDD.             DBANK61P
+025400     ACCEPT WS-TIMER-CURRENT-TIME FROM TIME.                      DBANK61P
+025500     MOVE SPACES TO BNKRCVR-REC.                                  DBANK61P
+025600     STRING 'RECOVERY POINT '            DELIMITED BY SIZE        DBANK61P
+025700            WS-TIMER-CD-YYYY             DELIMITED BY SIZE        DBANK61P
+025800            '-'                          DELIMITED BY SIZE        DBANK61P
+025900            WS-TIMER-CD-MM               DELIMITED BY SIZE        DBANK61P
+026000            '-'                          DELIMITED BY SIZE        DBANK61P
+026100            WS-TIMER-CD-DD               DELIMITED BY SIZE        DBANK61P
+026200            ' '                          DELIMITED BY SIZE        DBANK61P
+026300            WS-TIMER-CT-HH               DELIMITED BY SIZE        DBANK61P
+026400            ':'                          DELIMITED BY SIZE        DBANK61P
+026500            WS-TIMER-CT-MI               DELIMITED BY SIZE        DBANK61P
+026600            ':'                          DELIMITED BY SIZE        DBANK61P
+026700            WS-TIMER-CT-SS               DELIMITED BY SIZE        DBANK61P
+026800            ' BNKCUST='                  DELIMITED BY SIZE        DBANK61P
+026900            WS-CUSTOMERS-BACKED-UP       DELIMITED BY SIZE        DBANK61P
+027000            ' BNKACC='                   DELIMITED BY SIZE        DBANK61P
+027100            WS-ACCOUNTS-BACKED-UP        DELIMITED BY SIZE        DBANK61P
+027200            ' STATUS=COMPLETE'           DELIMITED BY SIZE        DBANK61P
+027300       INTO BNKRCVR-REC.                                          DBANK61P
+027400     WRITE BNKRCVR-REC.                                           DBANK61P
+027500 WRITE-RECOVERY-MARKER-EXIT.                                      DBANK61P
+027600     EXIT.                                                        DBANK61P
+027700                                                                  DBANK61P
+027800******************************************************************DBANK61P
+027900* Open all files needed for the backup                          * DBANK61P
+028000******************************************************************DBANK61P
+028100 OPEN-FILES.                                                      DBANK61P
+028200     OPEN INPUT BNKACC-FILE.                                      DBANK61P
+028300     MOVE WS-BNKACC-STATUS TO WS-IO-STATUS.                       DBANK61P
+028400     MOVE 'BNKACC-FILE' TO WS-FILE.                               DBANK61P
+028500     PERFORM CHECK-OPEN THRU                                      DBANK61P
+028600             CHECK-OPEN-EXIT.                                     DBANK61P
+028700                                                                  DBANK61P
+028800     OPEN INPUT BNKCUST-FILE.                                     DBANK61P
+028900     MOVE WS-BNKCUST-STATUS TO WS-IO-STATUS.                      DBANK61P
+029000     MOVE 'BNKCUST-FILE' TO WS-FILE.                              DBANK61P
+029100     PERFORM CHECK-OPEN THRU                                      DBANK61P
+029200             CHECK-OPEN-EXIT.                                     DBANK61P
+029300                                                                  DBANK61P
+029400     OPEN OUTPUT BNKACCBK-FILE.                                   DBANK61P
+029500     MOVE WS-BNKACCBK-STATUS TO WS-IO-STATUS.                     DBANK61P
+029600     MOVE 'BNKACCBK-FILE' TO WS-FILE.                             DBANK61P
+029700     PERFORM CHECK-OPEN THRU                                      DBANK61P
+029800             CHECK-OPEN-EXIT.                                     DBANK61P
+029900                                                                  DBANK61P
+030000     OPEN OUTPUT BNKCSTBK-FILE.                                   DBANK61P
+030100     MOVE WS-BNKCSTBK-STATUS TO WS-IO-STATUS.                     DBANK61P
+030200     MOVE 'BNKCSTBK-FILE' TO WS-FILE.                             DBANK61P
+030300     PERFORM CHECK-OPEN THRU                                      DBANK61P
+030400             CHECK-OPEN-EXIT.                                     DBANK61P
+030500                                                                  DBANK61P
+030600     OPEN OUTPUT BNKRCVR-FILE.                                    DBANK61P
+030700     MOVE WS-BNKRCVR-STATUS TO WS-IO-STATUS.                      DBANK61P
+030800     MOVE 'BNKRCVR-FILE' TO WS-FILE.                              DBANK61P
+030900     PERFORM CHECK-OPEN THRU                                      DBANK61P
+031000             CHECK-OPEN-EXIT.                                     DBANK61P
+031100 OPEN-FILES-EXIT.                                                 DBANK61P
+031200     EXIT.                                                        DBANK61P
+031300                                                                  DBANK61P
+031400******************************************************************DBANK61P
+031500* Check file open OK                                            * DBANK61P
+031600******************************************************************DBANK61P
+031700 CHECK-OPEN.                                                      DBANK61P
+031800     IF WS-IO-STATUS IS EQUAL TO '00'                             DBANK61P
+031900        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK61P
+032000        STRING WS-FILE       DELIMITED BY ' '                     DBANK61P
+032100               ' opened ok' DELIMITED BY SIZE                     DBANK61P
+032200          INTO WS-CONSOLE-MESSAGE                                 DBANK61P
+032300        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK61P
+032400     ELSE                                                         DBANK61P
+032500        MOVE SPACES TO WS-CONSOLE-MESSAGE                         DBANK61P
+032600        STRING WS-FILE          DELIMITED BY ' '                  DBANK61P
+032700               ' did not open' DELIMITED BY SIZE                  DBANK61P
+032800          INTO WS-CONSOLE-MESSAGE                                 DBANK61P
+032900        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK61P
+033000        PERFORM DISPLAY-IO-STATUS                                 DBANK61P
+033100        ADD 1 TO WS-OPEN-ERROR                                    DBANK61P
+033200     END-IF.                                                      DBANK61P
+033300 CHECK-OPEN-EXIT.                                                 DBANK61P
+033400     EXIT.                                                        DBANK61P
+033500                                                                  DBANK61P
+033600******************************************************************DBANK61P
+033700* Display the file status bytes. This routine will display as   * DBANK61P
+033800* two digits if the full two byte file status is numeric. If    * DBANK61P
+033900* second byte is non-numeric then it will be treated as a       * DBANK61P
+034000* binary number.                                                * DBANK61P
+034100******************************************************************DBANK61P
+034200 DISPLAY-IO-STATUS.                                               DBANK61P
+034300     IF WS-IO-STATUS NUMERIC                                      DBANK61P
+034400        MOVE SPACE TO WS-CONSOLE-MESSAGE                          DBANK61P
+034500        STRING 'File status -' DELIMITED BY SIZE                  DBANK61P
+034600               WS-IO-STATUS   DELIMITED BY SIZE                   DBANK61P
+034700          INTO WS-CONSOLE-MESSAGE                                 DBANK61P
+034800        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK61P
+034900     ELSE                                                         DBANK61P
+035000        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     DBANK61P
+035100        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    DBANK61P
+035200        MOVE SPACE TO WS-CONSOLE-MESSAGE                          DBANK61P
+035300        STRING 'File status -' DELIMITED BY SIZE                  DBANK61P
+035400               WS-IO-STAT1    DELIMITED BY SIZE                   DBANK61P
+035500               '/'            DELIMITED BY SIZE                   DBANK61P
+035600               WS-TWO-BYTES   DELIMITED BY SIZE                   DBANK61P
+035700          INTO WS-CONSOLE-MESSAGE                                 DBANK61P
+035800        PERFORM DISPLAY-CONSOLE-MESSAGE                           DBANK61P
+035900     END-IF.                                                      DBANK61P
+036000                                                                  DBANK61P
+036100******************************************************************DBANK61P
+036200* Display CONSOLE messages...                                   * DBANK61P
+036300******************************************************************DBANK61P
+036400 DISPLAY-CONSOLE-MESSAGE.                                         DBANK61P
+036500     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.              DBANK61P
+036600     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       DBANK61P
+036700                                                                  DBANK61P
+036800 COPY CTIMERP.                                                    DBANK61P
+036900                                                                  DBANK61P
+037000* $ Version 5.94a sequenced on Thursday 20 Sep 2007 at 9:00am     DBANK61P
