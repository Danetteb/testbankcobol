@@ -0,0 +1,333 @@
+000100****************************************************************  SBANK45P
+000200*                                                              *  SBANK45P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * SBANK45P
+000400*   This demonstration program is provided for use by users     * SBANK45P
+000500*   of Micro Focus products and may be used, modified and       * SBANK45P
+000600*   distributed as part of your application provided that       * SBANK45P
+000700*   you properly acknowledge the copyright of Micro Focus       * SBANK45P
+000800*   in this material.                                           * SBANK45P
+000900*                                                              *  SBANK45P
+001000****************************************************************  SBANK45P
+001100                                                                  SBANK45P
+001200****************************************************************  SBANK45P
+001300* Program:     SBANK45P.CBL (CICS Version)                    *   SBANK45P
+001400* Layer:       Screen handling                                  * SBANK45P
+001500* Function:    Open a new account for the signed-on customer    * SBANK45P
+001600****************************************************************  SBANK45P
+001700                                                                  SBANK45P
+001800 IDENTIFICATION DIVISION.                                         SBANK45P
+001900 PROGRAM-ID.                                                      SBANK45P
+002000     SBANK45P.                                                    SBANK45P
+002100 DATE-WRITTEN.                                                    SBANK45P
+002200     September 2007.                                              SBANK45P
+002300 DATE-COMPILED.                                                   SBANK45P
+002400     Today.                                                       SBANK45P
+002500                                                                  SBANK45P
+002600 ENVIRONMENT DIVISION.                                            SBANK45P
+002700                                                                  SBANK45P
+002800 DATA DIVISION.                                                   SBANK45P
+002900 WORKING-STORAGE SECTION.                                         SBANK45P
+003000 01  WS-MISC-STORAGE.                                             SBANK45P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             SBANK45P
+003200       VALUE 'SBANK45P'.                                          SBANK45P
+003300   05  WS-TRAN-ID                            PIC X(4).            SBANK45P
+003400   05  WS-BUSINESS-LOGIC-PGM                 PIC X(8)             SBANK45P
+003500       VALUE SPACES.                                              SBANK45P
+003600   05  WS-DYNAMIC-PGM                        PIC X(8)             SBANK45P
+003700       VALUE 'UNKNOWN'.                                           SBANK45P
+003800   05  WS-SAVED-EIBCALEN                     PIC S9(4) COMP.      SBANK45P
+003900   05  WS-WORK1                              PIC X(1).            SBANK45P
+004000   05  WS-SUB1                               PIC S9(4) COMP.      SBANK45P
+004100                                                                  SBANK45P
+004200 01  MAPAREA                                 PIC X(2048).         SBANK45P
+004300 COPY MBANK45.                                                    SBANK45P
+004400                                                                  SBANK45P
+004500 01  WS-TIME-DATE-WORK-AREA.                                      SBANK45P
+004600 COPY CDATED.                                                     SBANK45P
+004700                                                                  SBANK45P
+004800 01  WS-BANK-DATA-AREAS.                                          SBANK45P
+004900   05  WS-BANK-DATA.                                              SBANK45P
+005000 COPY CBANKDAT.                                                   SBANK45P
+005100   05  WS-BANK-EXT-DATA.                                          SBANK45P
+005200 COPY CBANKEXT.                                                   SBANK45P
+005300                                                                  SBANK45P
+005400 COPY CSCRNHDD.                                                   SBANK45P
+005500                                                                  SBANK45P
+005600 COPY DFHAID.                                                     SBANK45P
+005700                                                                  SBANK45P
+005800 COPY DFHBMSCA.                                                   SBANK45P
+005900                                                                  SBANK45P
+006000 COPY CABENDD.                                                    SBANK45P
+006100                                                                  SBANK45P
+006200 LINKAGE SECTION.                                                 SBANK45P
+006300 01  DFHCOMMAREA.                                                 SBANK45P
+006400   05  FILLER                                PIC X(7168).         SBANK45P
+006500                                                                  SBANK45P
+006600 PROCEDURE DIVISION.                                              SBANK45P
+006700****************************************************************  SBANK45P
+006800* Write entry to log to show we have been invoked               * SBANK45P
+006900****************************************************************  SBANK45P
+007000     COPY CTRACE.                                                 SBANK45P
+007100                                                                  SBANK45P
+007200****************************************************************  SBANK45P
+007300* Store our transaction-id                                      * SBANK45P
+007400****************************************************************  SBANK45P
+007500     MOVE EIBTRNID TO WS-TRAN-ID.                                 SBANK45P
+007600                                                                  SBANK45P
+007700****************************************************************  SBANK45P
+007800* Store passed data or abend if there wasn't any                * SBANK45P
+007900****************************************************************  SBANK45P
+008000     IF EIBCALEN IS EQUAL TO 0                                    SBANK45P
+008100        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       SBANK45P
+008200        MOVE '0001' TO ABEND-CODE                                 SBANK45P
+008300        MOVE SPACES TO ABEND-REASON                               SBANK45P
+008400        COPY CABENDPO.                                            SBANK45P
+008500     ELSE                                                         SBANK45P
+008600        MOVE EIBCALEN TO WS-SAVED-EIBCALEN                        SBANK45P
+008700        MOVE LOW-VALUES TO WS-BANK-DATA                           SBANK45P
+008800        MOVE DFHCOMMAREA (1:EIBCALEN) TO WS-BANK-DATA (1:EIBCALEN)SBANK45P
+008900     END-IF.                                                      SBANK45P
+009000                                                                  SBANK45P
+009100****************************************************************  SBANK45P
+009200* This is the main process                                      * SBANK45P
+009300****************************************************************  SBANK45P
+009400                                                                  SBANK45P
+009500****************************************************************  SBANK45P
+009600* Determine what we have to do (read from or send to screen)    * SBANK45P
+009700****************************************************************  SBANK45P
+009800     MOVE LOW-VALUE TO MAPAREA.                                   SBANK45P
+009900     EVALUATE TRUE                                                SBANK45P
+010000       WHEN BANK-MAP-FUNCTION-GET                                 SBANK45P
+010100         PERFORM SCREEN45-READ THRU                               SBANK45P
+010200                 SCREEN45-READ-EXIT                               SBANK45P
+010300       WHEN BANK-MAP-FUNCTION-PUT                                 SBANK45P
+010400         PERFORM SCREEN45-BUILD-AND-SEND THRU                     SBANK45P
+010500                 SCREEN45-BUILD-AND-SEND-EXIT                     SBANK45P
+010600       WHEN OTHER                                                 SBANK45P
+010700         MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                      SBANK45P
+010800         MOVE '0002' TO ABEND-CODE                                SBANK45P
+010900         MOVE SPACES TO ABEND-REASON                              SBANK45P
+011000         COPY CABENDPO.                                           SBANK45P
+011100     END-EVALUATE.                                                SBANK45P
+011200                                                                  SBANK45P
+011300* Call the appropriate routine to handle the business logic       SBANK45P
+011400     IF BANK-MAP-FUNCTION-GET                                     SBANK45P
+011500        EXEC CICS LINK PROGRAM(WS-BUSINESS-LOGIC-PGM)             SBANK45P
+011600                       COMMAREA(WS-BANK-DATA)                     SBANK45P
+011700                       LENGTH(LENGTH OF WS-BANK-DATA)             SBANK45P
+011800        END-EXEC                                                  SBANK45P
+011900     END-IF.                                                      SBANK45P
+012000                                                                  SBANK45P
+012100****************************************************************  SBANK45P
+012200* Now we have to have finished and can return to our invoker.   * SBANK45P
+012300****************************************************************  SBANK45P
+012400* Now return to CICS                                              SBANK45P
+012500     MOVE WS-BANK-DATA (1:WS-SAVED-EIBCALEN) TO                   SBANK45P
+012600          DFHCOMMAREA (1:WS-SAVED-EIBCALEN).                      SBANK45P
+012700     EXEC CICS                                                    SBANK45P
+012800          RETURN                                                  SBANK45P
+012900     END-EXEC.                                                    SBANK45P
+013000     GOBACK.                                                      SBANK45P
+013100                                                                  SBANK45P
+013200****************************************************************  SBANK45P
+013300* Screen processing for MBANK45                                 * SBANK45P
+013400*---------------------------------------------------------------* SBANK45P
+013500* Retrieve data from screen and format it                       * SBANK45P
+013600****************************************************************  SBANK45P
+013700 SCREEN45-READ.                                                   SBANK45P
+013800     MOVE 'BBANK45P' TO WS-BUSINESS-LOGIC-PGM.                    SBANK45P
+013900     IF BANK-AID-CLEAR                                            SBANK45P
+014000        SET BANK-AID-PFK03 TO TRUE                                SBANK45P
+014100        GO TO SCREEN45-READ-EXIT                                  SBANK45P
+014200     END-IF.                                                      SBANK45P
+014300     IF BANK-ENV-CICS                                             SBANK45P
+014400        GO TO SCREEN45-READ-CICS                                  SBANK45P
+014500     ELSE                                                         SBANK45P
+014600        GO TO SCREEN45-READ-INET                                  SBANK45P
+014700     END-IF.                                                      SBANK45P
+014800                                                                  SBANK45P
+014900 SCREEN45-READ-CICS.                                              SBANK45P
+015000     IF BANK-HELP-INACTIVE                                        SBANK45P
+015100        EXEC CICS RECEIVE MAP('BANK45A')                          SBANK45P
+015200                          MAPSET('MBANK45')                       SBANK45P
+015300        END-EXEC                                                  SBANK45P
+015400     ELSE                                                         SBANK45P
+015500        EXEC CICS RECEIVE MAP('HELP45A')                          SBANK45P
+015600                          MAPSET('MBANK45')                       SBANK45P
+015700        END-EXEC                                                  SBANK45P
+015800        GO TO SCREEN45-READ-EXIT                                  SBANK45P
+015900     END-IF.                                                      SBANK45P
+016000                                                                  SBANK45P
+016100     IF TYPEL IN BANK45AI IS EQUAL TO 0                           SBANK45P
+016200           MOVE LOW-VALUES TO BANK-SCR45-TYPE                     SBANK45P
+016300     ELSE                                                         SBANK45P
+016400        MOVE TYPEI IN BANK45AI TO BANK-SCR45-TYPE                 SBANK45P
+016500        IF BANK-SCR45-TYPE IS EQUAL TO SPACES                     SBANK45P
+016600           MOVE LOW-VALUES TO BANK-SCR45-TYPE                     SBANK45P
+016700     END-IF.                                                      SBANK45P
+016800                                                                  SBANK45P
+016900     IF CCYL IN BANK45AI IS EQUAL TO 0                            SBANK45P
+017000           MOVE LOW-VALUES TO BANK-SCR45-CCY                      SBANK45P
+017100     ELSE                                                         SBANK45P
+017200        MOVE CCYI IN BANK45AI TO BANK-SCR45-CCY                   SBANK45P
+017300        IF BANK-SCR45-CCY IS EQUAL TO SPACES                      SBANK45P
+017400           MOVE LOW-VALUES TO BANK-SCR45-CCY                      SBANK45P
+017500     END-IF.                                                      SBANK45P
+017600                                                                  SBANK45P
+017700     IF DEPL IN BANK45AI IS EQUAL TO 0                            SBANK45P
+017800           MOVE LOW-VALUES TO BANK-SCR45-DEP                      SBANK45P
+017900     ELSE                                                         SBANK45P
+018000        MOVE DEPI IN BANK45AI TO BANK-SCR45-DEP                   SBANK45P
+018100        IF BANK-SCR45-DEP IS EQUAL TO SPACES                      SBANK45P
+018200           MOVE LOW-VALUES TO BANK-SCR45-DEP                      SBANK45P
+018300     END-IF.                                                      SBANK45P
+018400                                                                  SBANK45P
+018500     GO TO SCREEN45-READ-EXIT.                                    SBANK45P
+018600                                                                  SBANK45P
+018700 SCREEN45-READ-INET.                                              SBANK45P
+018800     MOVE EXT-IP45-TYPE TO BANK-SCR45-TYPE.                       SBANK45P
+018900     MOVE EXT-IP45-CCY TO BANK-SCR45-CCY.                         SBANK45P
+019000     MOVE EXT-IP45-DEP TO BANK-SCR45-DEP.                         SBANK45P
+019100     GO TO SCREEN45-READ-EXIT.                                    SBANK45P
+019200                                                                  SBANK45P
+019300 SCREEN45-READ-EXIT.                                              SBANK45P
+019400     EXIT.                                                        SBANK45P
+019500                                                                  SBANK45P
+019600****************************************************************  SBANK45P
+019700* Screen processing for SCREEN45 (BANK45/HELP45)                * SBANK45P
+019800*---------------------------------------------------------------* SBANK45P
+019900* Build the output screen and send it                           * SBANK45P
+020000****************************************************************  SBANK45P
+020100 SCREEN45-BUILD-AND-SEND.                                         SBANK45P
+020200* Clear map area, get date & time and move to the map             SBANK45P
+020300     MOVE LOW-VALUES TO BANK45AO.                                 SBANK45P
+020400     MOVE EIBTIME TO DD-TIME-INPUT-N.                             SBANK45P
+020500     MOVE EIBDATE TO DDI-DATA-YYDDD-YYDDD-N.                      SBANK45P
+020600     SET DDI-YYDDD TO TRUE.                                       SBANK45P
+020700     SET DDO-DD-MMM-YYYY TO TRUE.                                 SBANK45P
+020800     PERFORM CALL-DATECONV THRU                                   SBANK45P
+020900             CALL-DATECONV-EXIT.                                  SBANK45P
+021000* Ensure the last map fields are correct                          SBANK45P
+021100     IF BANK-HELP-ACTIVE                                          SBANK45P
+021200        MOVE 'MBANK45' TO BANK-LAST-MAPSET                        SBANK45P
+021300        MOVE 'HELP45A' TO BANK-LAST-MAP                           SBANK45P
+021400     ELSE                                                         SBANK45P
+021500        MOVE 'MBANK45' TO BANK-LAST-MAPSET                        SBANK45P
+021600        MOVE 'BANK45A' TO BANK-LAST-MAP                           SBANK45P
+021700     END-IF.                                                      SBANK45P
+021800     IF BANK-ENV-CICS                                             SBANK45P
+021900        GO TO SCREEN45-BUILD-AND-SEND-CICS                        SBANK45P
+022000     ELSE                                                         SBANK45P
+022100        GO TO SCREEN45-BUILD-AND-SEND-INET                        SBANK45P
+022200     END-IF.                                                      SBANK45P
+022300                                                                  SBANK45P
+022400 SCREEN45-BUILD-AND-SEND-CICS.                                    SBANK45P
+022500     IF BANK-LAST-MAP IS EQUAL TO 'BANK45A'                       SBANK45P
+022600        GO TO BANK45-BUILD-AND-SEND-CICS                          SBANK45P
+022700     END-IF.                                                      SBANK45P
+022800     IF BANK-LAST-MAP IS EQUAL TO 'HELP45A'                       SBANK45P
+022900        GO TO HELP45-BUILD-AND-SEND-CICS                          SBANK45P
+023000     END-IF.                                                      SBANK45P
+023100     MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                          SBANK45P
+023200     MOVE '0003' TO ABEND-CODE                                    SBANK45P
+023300     MOVE SPACES TO ABEND-REASON                                  SBANK45P
+023400     COPY CABENDPO.                                               SBANK45P
+023500     GOBACK.                                                      SBANK45P
+023600                                                                  SBANK45P
+023700 BANK45-BUILD-AND-SEND-CICS.                                      SBANK45P
+023800     COPY CSCRNHP1 REPLACING ==<<SCRN>>== BY ==BANK45AO==.        SBANK45P
+023900     MOVE WS-TRAN-ID TO TRANO IN BANK45AO.                        SBANK45P
+024000     MOVE DD-TIME-OUTPUT TO TIMEO IN BANK45AO.                    SBANK45P
+024100     MOVE DDO-DATA TO DATEO IN BANK45AO.                          SBANK45P
+024200* Move in any error message                                       SBANK45P
+024300     MOVE BANK-ERROR-MSG TO ERRMSGO IN BANK45AO.                  SBANK45P
+024400* Move in screen specific fields                                  SBANK45P
+024500     MOVE BANK-SCR45-TYPE TO TYPEO IN BANK45AO.                   SBANK45P
+024600     MOVE BANK-SCR45-CCY TO CCYO IN BANK45AO.                     SBANK45P
+024700     MOVE BANK-SCR45-DEP TO DEPO IN BANK45AO.                     SBANK45P
+024800     MOVE BANK-SCR45-NEW-ACC TO NEWACCO IN BANK45AO.              SBANK45P
+024900     MOVE BANK-SCR45-MSG TO MSGO IN BANK45AO.                     SBANK45P
+025000* Turn colour off if required                                     SBANK45P
+025100     IF COLOUR-OFF                                                SBANK45P
+025200        MOVE DFHGREEN TO TXT01C IN BANK45AO                       SBANK45P
+025300        MOVE DFHGREEN TO SCRNC IN BANK45AO                        SBANK45P
+025400        MOVE DFHGREEN TO HEAD1C IN BANK45AO                       SBANK45P
+025500        MOVE DFHGREEN TO DATEC IN BANK45AO                        SBANK45P
+025600        MOVE DFHGREEN TO TXT02C IN BANK45AO                       SBANK45P
+025700        MOVE DFHGREEN TO TRANC IN BANK45AO                        SBANK45P
+025800        MOVE DFHGREEN TO HEAD2C IN BANK45AO                       SBANK45P
+025900        MOVE DFHGREEN TO TIMEC IN BANK45AO                        SBANK45P
+026000        MOVE DFHGREEN TO TXT03C IN BANK45AO                       SBANK45P
+026100        MOVE DFHGREEN TO TXT04C IN BANK45AO                       SBANK45P
+026200        MOVE DFHGREEN TO TXT05C IN BANK45AO                       SBANK45P
+026300        MOVE DFHGREEN TO TYPEC IN BANK45AO                        SBANK45P
+026400        MOVE DFHGREEN TO CCYC IN BANK45AO                         SBANK45P
+026500        MOVE DFHGREEN TO TXT06C IN BANK45AO                       SBANK45P
+026600        MOVE DFHGREEN TO DEPC IN BANK45AO                         SBANK45P
+026700        MOVE DFHGREEN TO TXT07C IN BANK45AO                       SBANK45P
+026800        MOVE DFHGREEN TO NEWACCC IN BANK45AO                      SBANK45P
+026900        MOVE DFHGREEN TO TXT08C IN BANK45AO                       SBANK45P
+027000        MOVE DFHGREEN TO MSGC IN BANK45AO                         SBANK45P
+027100        MOVE DFHGREEN TO ERRMSGC IN BANK45AO                      SBANK45P
+027200        MOVE DFHGREEN TO TXT10C IN BANK45AO                       SBANK45P
+027300     END-IF.                                                      SBANK45P
+027400* Hide line if account not yet opened                             SBANK45P
+027500     IF BANK-SCR45-NEW-ACC IS EQUAL TO SPACES                     SBANK45P
+027600        MOVE SPACES TO TXT07O IN BANK45AO                         SBANK45P
+027700        MOVE SPACES TO NEWACCO IN BANK45AO                        SBANK45P
+027800     END-IF.                                                      SBANK45P
+027900     EXEC CICS SEND MAP('BANK45A')                                SBANK45P
+028000                    MAPSET('MBANK45')                             SBANK45P
+028100                    ERASE                                         SBANK45P
+028200                    FREEKB                                        SBANK45P
+028300     END-EXEC.                                                    SBANK45P
+028400                                                                  SBANK45P
+028500     GO TO SCREEN45-BUILD-AND-SEND-EXIT.                          SBANK45P
+028600                                                                  SBANK45P
+028700 HELP45-BUILD-AND-SEND-CICS.                                      SBANK45P
+028800     COPY CSCRNHP2 REPLACING ==:OPTN:== BY ==BANK==               SBANK45P
+028900                             ==<<SCRN>>== BY ==HELP45AO==.        SBANK45P
+029000                                                                  SBANK45P
+029100     EXEC CICS SEND MAP('HELP45A')                                SBANK45P
+029200                    MAPSET('MBANK45')                             SBANK45P
+029300                    ERASE                                         SBANK45P
+029400                    FREEKB                                        SBANK45P
+029500     END-EXEC.                                                    SBANK45P
+029600     GO TO SCREEN45-BUILD-AND-SEND-EXIT.                          SBANK45P
+029700                                                                  SBANK45P
+029800 SCREEN45-BUILD-AND-SEND-INET.                                    SBANK45P
+029900     MOVE SPACES TO EXT-OP-DATA.                                  SBANK45P
+030000     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SBANK45P
+030100     MOVE DDO-DATA TO EXT-OP-DATE.                                SBANK45P
+030200     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SBANK45P
+030300     CALL 'SCUSTOMP' USING SCREEN-TITLES                          SBANK45P
+030310                            BANK-BRANCH-TITLE.                    SBANK45P
+030400     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SBANK45P
+030500     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SBANK45P
+030600* Move in screen name                                             SBANK45P
+030700     MOVE 'BANK45' TO EXT-OP-SCREEN.                              SBANK45P
+030800* Move in any error message                                       SBANK45P
+030900     MOVE BANK-ERROR-MSG TO EXT-OP-ERR-MSG.                       SBANK45P
+031000     MOVE BANK-USERID TO EXT-OP-USERID.                           SBANK45P
+031100     MOVE BANK-USERID-NAME TO EXT-OP-NAME.                        SBANK45P
+031200* Move in screen specific fields                                  SBANK45P
+031300     MOVE BANK-SCR45-TYPE TO EXT-OP45-TYPE.                       SBANK45P
+031400     MOVE BANK-SCR45-CCY TO EXT-OP45-CCY.                         SBANK45P
+031500     MOVE BANK-SCR45-DEP TO EXT-OP45-DEP.                         SBANK45P
+031600     MOVE BANK-SCR45-NEW-ACC TO EXT-OP45-NEW-ACC.                 SBANK45P
+031700     MOVE BANK-SCR45-MSG TO EXT-OP45-MSG.                         SBANK45P
+031800                                                                  SBANK45P
+031900 SCREEN45-BUILD-AND-SEND-EXIT.                                    SBANK45P
+032000     EXIT.                                                        SBANK45P
+032100                                                                  SBANK45P
+032200****************************************************************  SBANK45P
+032300* Call common routine to perform date conversions               * SBANK45P
+032400****************************************************************  SBANK45P
+032500 CALL-DATECONV.                                                   SBANK45P
+032600     MOVE BANK-ENV TO DD-ENV.                                     SBANK45P
+032700     MOVE 'UDATECNV' TO WS-DYNAMIC-PGM.                           SBANK45P
+032800     CALL WS-DYNAMIC-PGM USING WS-TIME-DATE-WORK-AREA.            SBANK45P
+032900 CALL-DATECONV-EXIT.                                              SBANK45P
+033000     EXIT.                                                        SBANK45P
+033100                                                                  SBANK45P
+033200* $ Version 5.94a sequenced on Thursday 20 Sep 2007 at 9:00am     SBANK45P
