@@ -0,0 +1,137 @@
+000100******************************************************************DSTMT01P
+000200*                                                                 DSTMT01P
+000300* Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.     * DSTMT01P
+000400* This demonstration program is provided for use by users       * DSTMT01P
+000500* of Micro Focus products and may be used, modified and         * DSTMT01P
+000600* distributed as part of your application provided that         * DSTMT01P
+000700* you properly acknowledge the copyright of Micro Focus         * DSTMT01P
+000800* in this material.                                             * DSTMT01P
+000900*                                                                 DSTMT01P
+001000******************************************************************DSTMT01P
+001100                                                                  DSTMT01P
+001200******************************************************************DSTMT01P
+001300* Program:     DSTMT01P.CBL                                     * DSTMT01P
+001400* Function:    Request delivery of a customer statement,        * DSTMT01P
+001500*              by post or by e-mail, VSAM version               * DSTMT01P
+001600******************************************************************DSTMT01P
+001700                                                                  DSTMT01P
+001800  IDENTIFICATION DIVISION.                                        DSTMT01P
+001900  PROGRAM-ID.                                                     DSTMT01P
+002000      DSTMT01P.                                                   DSTMT01P
+002100  DATE-WRITTEN.                                                   DSTMT01P
+002200      September 2007.                                             DSTMT01P
+002300  DATE-COMPILED.                                                  DSTMT01P
+002400      Today.                                                      DSTMT01P
+002500                                                                  DSTMT01P
+002600  ENVIRONMENT DIVISION.                                           DSTMT01P
+002700                                                                  DSTMT01P
+002800  DATA DIVISION.                                                  DSTMT01P
+002900                                                                  DSTMT01P
+003000  WORKING-STORAGE SECTION.                                        DSTMT01P
+003100  01  WS-MISC-STORAGE.                                            DSTMT01P
+003200    05  WS-PROGRAM-ID                         PIC X(8)            DSTMT01P
+003300        VALUE 'DSTMT01P'.                                         DSTMT01P
+003400    05  WS-COMMAREA-LENGTH                    PIC 9(5).           DSTMT01P
+003500    05  WS-RESP                               PIC S9(8) COMP.     DSTMT01P
+003600    05  WS-BNKCUST-RID                        PIC X(5).           DSTMT01P
+003700                                                                  DSTMT01P
+003800  01 WS-BNKCUST-REC.                                              DSTMT01P
+003900  COPY CBANKVCS.                                                  DSTMT01P
+004000                                                                  DSTMT01P
+004100  01  WS-COMMAREA.                                                DSTMT01P
+004200  COPY CSTMTD01.                                                  DSTMT01P
+004300                                                                  DSTMT01P
+004400  COPY CABENDD.                                                   DSTMT01P
+004500                                                                  DSTMT01P
+004600  LINKAGE SECTION.                                                DSTMT01P
+004700  01  DFHCOMMAREA.                                                DSTMT01P
+004800    05  LK-COMMAREA                           PIC X(1)            DSTMT01P
+004900        OCCURS 1 TO 4096 TIMES                                    DSTMT01P
+005000          DEPENDING ON WS-COMMAREA-LENGTH.                        DSTMT01P
+005100                                                                  DSTMT01P
+005200  COPY CENTRY.                                                    DSTMT01P
+005300 *****************************************************************DSTMT01P
+005400 * Move the passed data to our area                              *DSTMT01P
+005500 *****************************************************************DSTMT01P
+005600      MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.           DSTMT01P
+005700      MOVE DFHCOMMAREA TO WS-COMMAREA.                            DSTMT01P
+005800                                                                  DSTMT01P
+005900 *****************************************************************DSTMT01P
+006000 * Initialize our output area                                    *DSTMT01P
+006100 *****************************************************************DSTMT01P
+006200      MOVE SPACES TO CSTMTD01O-DATA.                              DSTMT01P
+006300      SET CSTMTD01O-REQUEST-OK TO TRUE.                           DSTMT01P
+006400                                                                  DSTMT01P
+006500 *****************************************************************DSTMT01P
+006600 * Get the customers contact record so we know where the         *DSTMT01P
+006700 * statement is to be sent                                       *DSTMT01P
+006800 *****************************************************************DSTMT01P
+006900      MOVE CSTMTD01I-CONTACT-ID TO WS-BNKCUST-RID.                DSTMT01P
+007000      EXEC CICS READ FILE('BNKCUST')                              DSTMT01P
+007100                     INTO(WS-BNKCUST-REC)                         DSTMT01P
+007200                     LENGTH(LENGTH OF WS-BNKCUST-REC)             DSTMT01P
+007300                     RIDFLD(WS-BNKCUST-RID)                       DSTMT01P
+007400                     RESP(WS-RESP)                                DSTMT01P
+007500      END-EXEC.                                                   DSTMT01P
+007600                                                                  DSTMT01P
+007700 *****************************************************************DSTMT01P
+007800 * Was the record not found?                                     *DSTMT01P
+007900 *****************************************************************DSTMT01P
+008000      IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                  DSTMT01P
+008100         SET CSTMTD01O-REQUEST-FAIL TO TRUE                       DSTMT01P
+008200         MOVE 'Record not found' TO CSTMTD01O-MSG                 DSTMT01P
+008300         GO TO DSTMT01P-RETURN-DATA                               DSTMT01P
+008400      END-IF.                                                     DSTMT01P
+008500                                                                  DSTMT01P
+008600 *****************************************************************DSTMT01P
+008700 * Hand the request to the delivery method the caller asked for  *DSTMT01P
+008800 *****************************************************************DSTMT01P
+008900      IF CSTMTD01I-EMAIL                                          DSTMT01P
+009000         PERFORM DELIVER-BY-EMAIL THRU DELIVER-BY-EMAIL-EXIT      DSTMT01P
+009100      ELSE                                                        DSTMT01P
+009200         PERFORM DELIVER-BY-POST THRU DELIVER-BY-POST-EXIT        DSTMT01P
+009300      END-IF.                                                     DSTMT01P
+009400                                                                  DSTMT01P
+009500  DSTMT01P-RETURN-DATA.                                           DSTMT01P
+009600 *****************************************************************DSTMT01P
+009700 * Move the result back to the callers area                      *DSTMT01P
+009800 *****************************************************************DSTMT01P
+009900      MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).      DSTMT01P
+010000                                                                  DSTMT01P
+010100 *****************************************************************DSTMT01P
+010200 * Return to our caller                                          *DSTMT01P
+010300 *****************************************************************DSTMT01P
+010400  COPY CRETURN.                                                   DSTMT01P
+010500                                                                  DSTMT01P
+010600 *****************************************************************DSTMT01P
+010700 * Deliver the statement by post - we simply acknowledge the     *DSTMT01P
+010800* request, the nightly print run picks up pending requests       *DSTMT01P
+010900 *****************************************************************DSTMT01P
+011000  DELIVER-BY-POST.                                                DSTMT01P
+011100      MOVE 'Statement has been queued for postal delivery'        DSTMT01P
+011200        TO CSTMTD01O-MSG.                                         DSTMT01P
+011300  DELIVER-BY-POST-EXIT.                                           DSTMT01P
+011400      EXIT.                                                       DSTMT01P
+011500                                                                  DSTMT01P
+011600 *****************************************************************DSTMT01P
+011700 * Deliver the statement by e-mail - the customer must have an   *DSTMT01P
+011800 * e-mail address on file and must have opted in to e-mail       *DSTMT01P
+011900 *****************************************************************DSTMT01P
+012000  DELIVER-BY-EMAIL.                                               DSTMT01P
+012100      IF BCS-REC-EMAIL IS EQUAL TO SPACES                         DSTMT01P
+012200         SET CSTMTD01O-REQUEST-FAIL TO TRUE                       DSTMT01P
+012300         MOVE 'No e-mail address on file' TO CSTMTD01O-MSG        DSTMT01P
+012400         GO TO DELIVER-BY-EMAIL-EXIT                              DSTMT01P
+012500      END-IF.                                                     DSTMT01P
+012600      IF NOT BCS-REC-SEND-EMAIL-YES                               DSTMT01P
+012700         SET CSTMTD01O-REQUEST-FAIL TO TRUE                       DSTMT01P
+012800         MOVE 'Customer has not opted in to e-mail'               DSTMT01P
+012900           TO CSTMTD01O-MSG                                       DSTMT01P
+013000         GO TO DELIVER-BY-EMAIL-EXIT                              DSTMT01P
+013100      END-IF.                                                     DSTMT01P
+013200      MOVE 'Statement has been e-mailed to the address on file'   DSTMT01P
+013300        TO CSTMTD01O-MSG.                                         DSTMT01P
+013400  DELIVER-BY-EMAIL-EXIT.                                          DSTMT01P
+013500      EXIT.                                                       DSTMT01P
+013600                                                                  DSTMT01P
+013700* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      DSTMT01P
