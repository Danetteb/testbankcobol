@@ -0,0 +1,102 @@
+000100***************************************************************** DBANK16P
+000200*                                                               * DBANK16P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK16P
+000400*   This demonstration program is provided for use by users     * DBANK16P
+000500*   of Micro Focus products and may be used, modified and       * DBANK16P
+000600*   distributed as part of your application provided that       * DBANK16P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK16P
+000800*   in this material.                                           * DBANK16P
+000900*                                                               * DBANK16P
+001000***************************************************************** DBANK16P
+001100                                                                  DBANK16P
+001200***************************************************************** DBANK16P
+001300* Program:     DBANK16P.CBL                                     * DBANK16P
+001400* Function:    Verify a users signon password                   * DBANK16P
+001500*              VSAM version                                     * DBANK16P
+001600***************************************************************** DBANK16P
+001700                                                                  DBANK16P
+001800 IDENTIFICATION DIVISION.                                         DBANK16P
+001900 PROGRAM-ID.                                                      DBANK16P
+002000     DBANK16P.                                                    DBANK16P
+002100 DATE-WRITTEN.                                                    DBANK16P
+002200     September 2007.                                              DBANK16P
+002300 DATE-COMPILED.                                                   DBANK16P
+002400     Today.                                                       DBANK16P
+002500                                                                  DBANK16P
+002600 ENVIRONMENT DIVISION.                                            DBANK16P
+002700                                                                  DBANK16P
+002800 DATA DIVISION.                                                   DBANK16P
+002900                                                                  DBANK16P
+003000 WORKING-STORAGE SECTION.                                         DBANK16P
+003100 01  WS-MISC-STORAGE.                                             DBANK16P
+003200   05  WS-PROGRAM-ID                         PIC X(8)             DBANK16P
+003300       VALUE 'DBANK16P'.                                          DBANK16P
+003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK16P
+003500   05  WS-RESP                               PIC S9(8) COMP.      DBANK16P
+003600   05  WS-BNKPWD-RID                         PIC X(5).            DBANK16P
+003700   05  WS-HASH-VALUE                         PIC X(8).            DBANK16P
+003800                                                                  DBANK16P
+003900 01 WS-BNKPWD-REC.                                                DBANK16P
+004000 COPY CBANKVPW.                                                   DBANK16P
+004100                                                                  DBANK16P
+004200 01  WS-COMMAREA.                                                 DBANK16P
+004300 COPY CBANKD16.                                                   DBANK16P
+004400                                                                  DBANK16P
+004500 COPY CABENDD.                                                    DBANK16P
+004600                                                                  DBANK16P
+004700 LINKAGE SECTION.                                                 DBANK16P
+004800 01  DFHCOMMAREA.                                                 DBANK16P
+004900   05  LK-COMMAREA                           PIC X(1)             DBANK16P
+005000       OCCURS 1 TO 4096 TIMES                                     DBANK16P
+005100         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK16P
+005200                                                                  DBANK16P
+005300 COPY CENTRY.                                                     DBANK16P
+005400***************************************************************** DBANK16P
+005500* Move the passed data to our area                              * DBANK16P
+005600***************************************************************** DBANK16P
+005700     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK16P
+005800     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK16P
+005900                                                                  DBANK16P
+006000***************************************************************** DBANK16P
+006100* Initialize our output area                                    * DBANK16P
+006200***************************************************************** DBANK16P
+006300     MOVE SPACES TO CD16O-DATA.                                   DBANK16P
+006400                                                                  DBANK16P
+006500***************************************************************** DBANK16P
+006600* Look up the stored password hash for this user                * DBANK16P
+006700***************************************************************** DBANK16P
+006800     MOVE CD16I-PERSON-PID TO WS-BNKPWD-RID.                      DBANK16P
+006900     EXEC CICS READ FILE('BNKPWD')                                DBANK16P
+007000                    INTO(WS-BNKPWD-REC)                           DBANK16P
+007100                    LENGTH(LENGTH OF WS-BNKPWD-REC)               DBANK16P
+007200                    RIDFLD(WS-BNKPWD-RID)                         DBANK16P
+007300                    RESP(WS-RESP)                                 DBANK16P
+007400     END-EXEC.                                                    DBANK16P
+007500                                                                  DBANK16P
+007600     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DBANK16P
+007700        SET CD16O-STATUS-NO-PSWD TO TRUE                          DBANK16P
+007800        GO TO DBANK16P-EXIT                                       DBANK16P
+007900     END-IF.                                                      DBANK16P
+008000                                                                  DBANK16P
+008100***************************************************************** DBANK16P
+008200* Hash the supplied password and compare to the stored hash    *  DBANK16P
+008300***************************************************************** DBANK16P
+008400     CALL 'UPWDHASH' USING CD16I-PSWD WS-HASH-VALUE.              DBANK16P
+008500     IF WS-HASH-VALUE IS EQUAL TO BPW-REC-HASH                    DBANK16P
+008600        SET CD16O-STATUS-OK TO TRUE                               DBANK16P
+008700     ELSE                                                         DBANK16P
+008800        SET CD16O-STATUS-FAIL TO TRUE                             DBANK16P
+008900     END-IF.                                                      DBANK16P
+009000                                                                  DBANK16P
+009100 DBANK16P-EXIT.                                                   DBANK16P
+009200***************************************************************** DBANK16P
+009300* Move the result back to the callers area                      * DBANK16P
+009400***************************************************************** DBANK16P
+009500     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK16P
+009600                                                                  DBANK16P
+009700***************************************************************** DBANK16P
+009800* Return to our caller                                          * DBANK16P
+009900***************************************************************** DBANK16P
+010000 COPY CRETURN.                                                    DBANK16P
+010100                                                                  DBANK16P
+010200* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      DBANK16P
