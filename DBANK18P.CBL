@@ -0,0 +1,120 @@
+000100******************************************************************DBANK18P
+000200*                                                                 DBANK18P
+000300* Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.     * DBANK18P
+000400* This demonstration program is provided for use by users       * DBANK18P
+000500* of Micro Focus products and may be used, modified and         * DBANK18P
+000600* distributed as part of your application provided that         * DBANK18P
+000700* you properly acknowledge the copyright of Micro Focus         * DBANK18P
+000800* in this material.                                             * DBANK18P
+000900*                                                                 DBANK18P
+001000******************************************************************DBANK18P
+001100                                                                  DBANK18P
+001200******************************************************************DBANK18P
+001300* Program:     DBANK18P.CBL                                     * DBANK18P
+001400* Function:    Maintain notes/memo text held against a bank     * DBANK18P
+001500*              account, VSAM Version                           *  DBANK18P
+001600******************************************************************DBANK18P
+001700                                                                  DBANK18P
+001800 IDENTIFICATION DIVISION.                                         DBANK18P
+001900 PROGRAM-ID.                                                      DBANK18P
+002000     DBANK18P.                                                    DBANK18P
+002100 DATE-WRITTEN.                                                    DBANK18P
+002200     September 2007.                                              DBANK18P
+002300 DATE-COMPILED.                                                   DBANK18P
+002400     Today.                                                       DBANK18P
+002500                                                                  DBANK18P
+002600 ENVIRONMENT DIVISION.                                            DBANK18P
+002700                                                                  DBANK18P
+002800 DATA DIVISION.                                                   DBANK18P
+002900                                                                  DBANK18P
+003000 WORKING-STORAGE SECTION.                                         DBANK18P
+003100 01  WS-MISC-STORAGE.                                             DBANK18P
+003200   05  WS-PROGRAM-ID                         PIC X(8)             DBANK18P
+003300       VALUE 'DBANK18P'.                                          DBANK18P
+003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK18P
+003500   05  WS-READ-TOKEN                         PIC S9(8) COMP.      DBANK18P
+003600   05  WS-RESP                               PIC S9(8) COMP.      DBANK18P
+003700   05  WS-BNKACC-RID                         PIC X(9).            DBANK18P
+003800                                                                  DBANK18P
+003900 01  WS-BNKACC-REC.                                               DBANK18P
+004000 COPY CBANKVAC.                                                   DBANK18P
+004100                                                                  DBANK18P
+004200 01  WS-COMMAREA.                                                 DBANK18P
+004300 COPY CBANKD18.                                                   DBANK18P
+004400                                                                  DBANK18P
+004500 COPY CABENDD.                                                    DBANK18P
+004600                                                                  DBANK18P
+004700 LINKAGE SECTION.                                                 DBANK18P
+004800 01  DFHCOMMAREA.                                                 DBANK18P
+004900   05  LK-COMMAREA                           PIC X(1)             DBANK18P
+005000       OCCURS 1 TO 4096 TIMES                                     DBANK18P
+005100         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK18P
+005200                                                                  DBANK18P
+005300 COPY CENTRY.                                                     DBANK18P
+005400******************************************************************DBANK18P
+005500* Move the passed data to our area                              * DBANK18P
+005600******************************************************************DBANK18P
+005700     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK18P
+005800     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK18P
+005900                                                                  DBANK18P
+006000******************************************************************DBANK18P
+006100* Initialize our output area                                    * DBANK18P
+006200******************************************************************DBANK18P
+006300     MOVE SPACES TO CD18O-DATA.                                   DBANK18P
+006400     SET CD18O-UPDATE-FAIL TO TRUE.                               DBANK18P
+006500                                                                  DBANK18P
+006600******************************************************************DBANK18P
+006700* Try to get the account so we can update it                    * DBANK18P
+006800******************************************************************DBANK18P
+006900     MOVE CD18I-ACCNO TO WS-BNKACC-RID.                           DBANK18P
+007000     EXEC CICS READ FILE('BNKACC')                                DBANK18P
+007100                    UPDATE                                        DBANK18P
+007200                    INTO(WS-BNKACC-REC)                           DBANK18P
+007300                    LENGTH(LENGTH OF WS-BNKACC-REC)               DBANK18P
+007400                    RIDFLD(WS-BNKACC-RID)                         DBANK18P
+007500                    TOKEN(WS-READ-TOKEN)                          DBANK18P
+007600                    RESP(WS-RESP)                                 DBANK18P
+007700     END-EXEC.                                                    DBANK18P
+007800                                                                  DBANK18P
+007900******************************************************************DBANK18P
+008000* Did we get the record OK                                      * DBANK18P
+008100******************************************************************DBANK18P
+008200     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DBANK18P
+008300        MOVE 'Record not found' TO CD18O-MSG                      DBANK18P
+008400        GO TO DBANK18P-EXIT                                       DBANK18P
+008500     END-IF.                                                      DBANK18P
+008600                                                                  DBANK18P
+008700******************************************************************DBANK18P
+008800* Apply the new notes/memo text                                 * DBANK18P
+008900******************************************************************DBANK18P
+009000     MOVE CD18I-NOTES TO BAC-REC-NOTES.                           DBANK18P
+009100                                                                  DBANK18P
+009200******************************************************************DBANK18P
+009300* Rewrite the account with the new notes/memo text              * DBANK18P
+009400******************************************************************DBANK18P
+009500     EXEC CICS REWRITE FILE('BNKACC')                             DBANK18P
+009600                       FROM(WS-BNKACC-REC)                        DBANK18P
+009700                       LENGTH(LENGTH OF WS-BNKACC-REC)            DBANK18P
+009800                       TOKEN(WS-READ-TOKEN)                       DBANK18P
+009900                       RESP(WS-RESP)                              DBANK18P
+010000     END-EXEC.                                                    DBANK18P
+010100     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DBANK18P
+010200        MOVE 'Unable to rewrite account details' TO CD18O-MSG     DBANK18P
+010300        GO TO DBANK18P-EXIT                                       DBANK18P
+010400     END-IF.                                                      DBANK18P
+010500                                                                  DBANK18P
+010600     SET CD18O-UPDATE-OK TO TRUE.                                 DBANK18P
+010700     MOVE 'Account notes updated' TO CD18O-MSG.                   DBANK18P
+010800                                                                  DBANK18P
+010900 DBANK18P-EXIT.                                                   DBANK18P
+011000******************************************************************DBANK18P
+011100* Move the result back to the callers area                      * DBANK18P
+011200******************************************************************DBANK18P
+011300     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK18P
+011400                                                                  DBANK18P
+011500******************************************************************DBANK18P
+011600* Return to our caller                                          * DBANK18P
+011700******************************************************************DBANK18P
+011800 COPY CRETURN.                                                    DBANK18P
+011900                                                                  DBANK18P
+012000* $ Version 5.94a sequenced on Wednesday 19 Sep 2007 at 2:00pm    DBANK18P
