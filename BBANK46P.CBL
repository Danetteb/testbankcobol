@@ -0,0 +1,248 @@
+000100***************************************************************** BBANK46P
+000200*                                                               * BBANK46P
+000300*   Copyright (C) 1998-2006 Micro Focus. All Rights Reserved.   * BBANK46P
+000400*   This demonstration program is provided for use by users     * BBANK46P
+000500*   of Micro Focus products and may be used, modified and       * BBANK46P
+000600*   distributed as part of your application provided that       * BBANK46P
+000700*   you properly acknowledge the copyright of Micro Focus       * BBANK46P
+000800*   in this material.                                           * BBANK46P
+000900*                                                               * BBANK46P
+001000***************************************************************** BBANK46P
+001100                                                                  BBANK46P
+001200***************************************************************** BBANK46P
+001300* Program:     BBANK46P.CBL                                     * BBANK46P
+001400* Layer:       Business logic                                   * BBANK46P
+001500* Function:    Close an account for the signed-on customer      * BBANK46P
+001600***************************************************************** BBANK46P
+001700                                                                  BBANK46P
+001800 IDENTIFICATION DIVISION.                                         BBANK46P
+001900 PROGRAM-ID.                                                      BBANK46P
+002000     BBANK46P.                                                    BBANK46P
+002100 DATE-WRITTEN.                                                    BBANK46P
+002200     September 2007.                                              BBANK46P
+002300 DATE-COMPILED.                                                   BBANK46P
+002400     Today.                                                       BBANK46P
+002500                                                                  BBANK46P
+002600 ENVIRONMENT DIVISION.                                            BBANK46P
+002700                                                                  BBANK46P
+002800 DATA DIVISION.                                                   BBANK46P
+002900 WORKING-STORAGE SECTION.                                         BBANK46P
+003000 01  WS-MISC-STORAGE.                                             BBANK46P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             BBANK46P
+003200       VALUE 'BBANK46P'.                                          BBANK46P
+003300   05  WS-INPUT-FLAG                         PIC X(1).            BBANK46P
+003400     88  INPUT-OK                            VALUE '0'.           BBANK46P
+003500     88  INPUT-ERROR                         VALUE '1'.           BBANK46P
+003600   05  WS-RETURN-FLAG                        PIC X(1).            BBANK46P
+003700     88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.    BBANK46P
+003800     88  WS-RETURN-FLAG-ON                   VALUE '1'.           BBANK46P
+003900   05  WS-RETURN-MSG                         PIC X(75).           BBANK46P
+004000     88  WS-RETURN-MSG-OFF                   VALUE SPACES.        BBANK46P
+004100   05  WS-PFK-FLAG                           PIC X(1).            BBANK46P
+004200     88  PFK-VALID                           VALUE '0'.           BBANK46P
+004300     88  PFK-INVALID                         VALUE '1'.           BBANK46P
+004400   05  WS-ERROR-MSG                          PIC X(75).           BBANK46P
+004500                                                                  BBANK46P
+004600 01  WS-BANK-DATA.                                                BBANK46P
+004700 COPY CBANKDAT.                                                   BBANK46P
+004800                                                                  BBANK46P
+004900 01  WS-HELP-DATA.                                                BBANK46P
+005000 COPY CHELPD01.                                                   BBANK46P
+005100                                                                  BBANK46P
+005200 01  WS-CLOSEACCT-DATA.                                           BBANK46P
+005300 COPY CBANKD20.                                                   BBANK46P
+005400                                                                  BBANK46P
+005500 COPY CABENDD.                                                    BBANK46P
+005600                                                                  BBANK46P
+005700 LINKAGE SECTION.                                                 BBANK46P
+005800 01  DFHCOMMAREA.                                                 BBANK46P
+005900   05  LK-COMMAREA                           PIC X(6144).         BBANK46P
+006000                                                                  BBANK46P
+006100 COPY CENTRY.                                                     BBANK46P
+006200***************************************************************** BBANK46P
+006300* Make ourselves re-entrant                                     * BBANK46P
+006400***************************************************************** BBANK46P
+006500     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK46P
+006600                                                                  BBANK46P
+006700***************************************************************** BBANK46P
+006800* Move the passed area to our area                              * BBANK46P
+006900***************************************************************** BBANK46P
+007000     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK46P
+007100                                                                  BBANK46P
+007200***************************************************************** BBANK46P
+007300* Ensure error message is cleared                               * BBANK46P
+007400***************************************************************** BBANK46P
+007500     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK46P
+007600                                                                  BBANK46P
+007700***************************************************************** BBANK46P
+007800* This is the main process                                      * BBANK46P
+007900***************************************************************** BBANK46P
+008000                                                                  BBANK46P
+008100***************************************************************** BBANK46P
+008200* Save the passed return message and then turn it off           * BBANK46P
+008300***************************************************************** BBANK46P
+008400     MOVE BANK-RETURN-MSG TO WS-RETURN-MSG.                       BBANK46P
+008500     SET BANK-RETURN-MSG-OFF TO TRUE.                             BBANK46P
+008600                                                                  BBANK46P
+008700***************************************************************** BBANK46P
+008800* Check the AID to see if its valid at this point               * BBANK46P
+008900***************************************************************** BBANK46P
+009000     SET PFK-INVALID TO TRUE.                                     BBANK46P
+009100     IF BANK-AID-ENTER OR                                         BBANK46P
+009200        BANK-AID-PFK03 OR                                         BBANK46P
+009300        BANK-AID-PFK04                                            BBANK46P
+009400        SET PFK-VALID TO TRUE                                     BBANK46P
+009500     END-IF.                                                      BBANK46P
+009600     IF BANK-AID-PFK01 AND                                        BBANK46P
+009700        BANK-HELP-INACTIVE                                        BBANK46P
+009800        SET BANK-HELP-ACTIVE TO TRUE                              BBANK46P
+009900        SET PFK-VALID TO TRUE                                     BBANK46P
+010000     END-IF.                                                      BBANK46P
+010100     IF PFK-INVALID                                               BBANK46P
+010200        SET BANK-AID-ENTER TO TRUE                                BBANK46P
+010300     END-IF.                                                      BBANK46P
+010400                                                                  BBANK46P
+010500***************************************************************** BBANK46P
+010600* Check the AID to see if we have to quit                       * BBANK46P
+010700***************************************************************** BBANK46P
+010800     IF BANK-AID-PFK03                                            BBANK46P
+010900        MOVE 'BBANK46P' TO BANK-LAST-PROG                         BBANK46P
+011000        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK46P
+011100        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK46P
+011200        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK46P
+011300        GO TO COMMON-RETURN                                       BBANK46P
+011400     END-IF.                                                      BBANK46P
+011500                                                                  BBANK46P
+011600***************************************************************** BBANK46P
+011700* Check the to see if user needs or has been using help         * BBANK46P
+011800***************************************************************** BBANK46P
+011900     IF BANK-HELP-ACTIVE                                          BBANK46P
+012000        IF BANK-AID-PFK04                                         BBANK46P
+012100           SET BANK-HELP-INACTIVE TO TRUE                         BBANK46P
+012200           MOVE 00 TO BANK-HELP-SCREEN                            BBANK46P
+012300           MOVE 'BBANK46P' TO BANK-LAST-PROG                      BBANK46P
+012400           MOVE 'BBANK46P' TO BANK-NEXT-PROG                      BBANK46P
+012500           MOVE 'MBANK46' TO BANK-LAST-MAPSET                     BBANK46P
+012600           MOVE 'HELP46A' TO BANK-LAST-MAP                        BBANK46P
+012700           MOVE 'MBANK46' TO BANK-NEXT-MAPSET                     BBANK46P
+012800           MOVE 'BANK46A' TO BANK-NEXT-MAP                        BBANK46P
+012900           GO TO COMMON-RETURN                                    BBANK46P
+013000        ELSE                                                      BBANK46P
+013100           MOVE 01 TO BANK-HELP-SCREEN                            BBANK46P
+013200           MOVE 'BBANK46P' TO BANK-LAST-PROG                      BBANK46P
+013300           MOVE 'BBANK46P' TO BANK-NEXT-PROG                      BBANK46P
+013400           MOVE 'MBANK46' TO BANK-LAST-MAPSET                     BBANK46P
+013500           MOVE 'BANK46A' TO BANK-LAST-MAP                        BBANK46P
+013600           MOVE 'MBANK46' TO BANK-NEXT-MAPSET                     BBANK46P
+013700           MOVE 'HELP46A' TO BANK-NEXT-MAP                        BBANK46P
+013800           MOVE 'BANK46' TO HELP01I-SCRN                          BBANK46P
+013900           COPY CHELPX01.                                         BBANK46P
+014000           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK46P
+014100           GO TO COMMON-RETURN                                    BBANK46P
+014200     END-IF.                                                      BBANK46P
+014300                                                                  BBANK46P
+014400***************************************************************** BBANK46P
+014500* Check the AID to see if we have to return to previous screen  * BBANK46P
+014600***************************************************************** BBANK46P
+014700     IF BANK-AID-PFK04                                            BBANK46P
+014800        MOVE 'BBANK46P' TO BANK-LAST-PROG                         BBANK46P
+014900        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         BBANK46P
+015000        MOVE 'MBANK20' TO BANK-NEXT-MAPSET                        BBANK46P
+015100        MOVE 'BANK20A' TO BANK-NEXT-MAP                           BBANK46P
+015200        SET BANK-AID-ENTER TO TRUE                                BBANK46P
+015300        GO TO COMMON-RETURN                                       BBANK46P
+015400     END-IF.                                                      BBANK46P
+015500                                                                  BBANK46P
+015600* Check if we have set the screen up before or is this 1st time   BBANK46P
+015700     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK46'                BBANK46P
+015800        MOVE SPACES TO BANK-SCREEN46-DATA                         BBANK46P
+015900        MOVE WS-RETURN-MSG TO BANK-ERROR-MSG                      BBANK46P
+016000        MOVE 'BBANK46P' TO BANK-LAST-PROG                         BBANK46P
+016100        MOVE 'BBANK46P' TO BANK-NEXT-PROG                         BBANK46P
+016200        MOVE 'MBANK46' TO BANK-LAST-MAPSET                        BBANK46P
+016300        MOVE 'BANK46A' TO BANK-LAST-MAP                           BBANK46P
+016400        MOVE 'MBANK46' TO BANK-NEXT-MAPSET                        BBANK46P
+016500        MOVE 'BANK46A' TO BANK-NEXT-MAP                           BBANK46P
+016600        GO TO COMMON-RETURN                                       BBANK46P
+016700     END-IF.                                                      BBANK46P
+016800                                                                  BBANK46P
+016900     PERFORM VALIDATE-DATA THRU                                   BBANK46P
+017000             VALIDATE-DATA-EXIT.                                  BBANK46P
+017100                                                                  BBANK46P
+017200* If we had an error display error and return                     BBANK46P
+017300     IF INPUT-ERROR                                               BBANK46P
+017400        MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                       BBANK46P
+017500        MOVE 'BBANK46P' TO BANK-LAST-PROG                         BBANK46P
+017600        MOVE 'BBANK46P' TO BANK-NEXT-PROG                         BBANK46P
+017700        MOVE 'MBANK46' TO BANK-LAST-MAPSET                        BBANK46P
+017800        MOVE 'BANK46A' TO BANK-LAST-MAP                           BBANK46P
+017900        MOVE 'MBANK46' TO BANK-NEXT-MAPSET                        BBANK46P
+018000        MOVE 'BANK46A' TO BANK-NEXT-MAP                           BBANK46P
+018100        GO TO COMMON-RETURN                                       BBANK46P
+018200     END-IF.                                                      BBANK46P
+018300                                                                  BBANK46P
+018400***************************************************************** BBANK46P
+018500* Close the account via DBANK20P                                * BBANK46P
+018600***************************************************************** BBANK46P
+018700     MOVE SPACES TO CD20-DATA.                                    BBANK46P
+018800     MOVE BANK-USERID TO CD20I-PID.                               BBANK46P
+018900     MOVE BANK-SCR46-CLOSE-ACC TO CD20I-CLOSE-ACC.                BBANK46P
+019000     MOVE BANK-SCR46-SWEEP-ACC TO CD20I-SWEEP-ACC.                BBANK46P
+019100 COPY CBANKX20.                                                   BBANK46P
+019200                                                                  BBANK46P
+019300     IF CD20O-CLOSE-FAIL                                          BBANK46P
+019400        MOVE CD20O-MSG TO BANK-ERROR-MSG                          BBANK46P
+019500        MOVE 'BBANK46P' TO BANK-LAST-PROG                         BBANK46P
+019600        MOVE 'BBANK46P' TO BANK-NEXT-PROG                         BBANK46P
+019700        MOVE 'MBANK46' TO BANK-LAST-MAPSET                        BBANK46P
+019800        MOVE 'BANK46A' TO BANK-LAST-MAP                           BBANK46P
+019900        MOVE 'MBANK46' TO BANK-NEXT-MAPSET                        BBANK46P
+020000        MOVE 'BANK46A' TO BANK-NEXT-MAP                           BBANK46P
+020100        GO TO COMMON-RETURN                                       BBANK46P
+020200     END-IF.                                                      BBANK46P
+020300                                                                  BBANK46P
+020400     MOVE CD20O-SWEPT-AMOUNT TO BANK-SCR46-SWEPT-AMT-N.           BBANK46P
+020500     MOVE CD20O-MSG TO BANK-RETURN-MSG.                           BBANK46P
+020600     MOVE 'BBANK46P' TO BANK-LAST-PROG.                           BBANK46P
+020700     MOVE 'BBANK20P' TO BANK-NEXT-PROG.                           BBANK46P
+020800     GO TO COMMON-RETURN.                                         BBANK46P
+020900                                                                  BBANK46P
+021000***************************************************************** BBANK46P
+021100* If we get this far then we have an error in our logic as we  *  BBANK46P
+021200* don't know where to go next.                                  * BBANK46P
+021300***************************************************************** BBANK46P
+021400     IF BANK-ENV-CICS                                             BBANK46P
+021500        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK46P
+021600        MOVE '0001' TO ABEND-CODE                                 BBANK46P
+021700        MOVE SPACES TO ABEND-REASON                               BBANK46P
+021800        COPY CABENDPO.                                            BBANK46P
+021900     END-IF.                                                      BBANK46P
+022000     GOBACK.                                                      BBANK46P
+022100                                                                  BBANK46P
+022200 COMMON-RETURN.                                                   BBANK46P
+022300     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK46P
+022400 COPY CRETURN.                                                    BBANK46P
+022500                                                                  BBANK46P
+022600 VALIDATE-DATA.                                                   BBANK46P
+022700     SET INPUT-OK TO TRUE.                                        BBANK46P
+022800                                                                  BBANK46P
+022900     IF BANK-SCR46-CLOSE-ACC IS EQUAL TO SPACES OR                BBANK46P
+023000        BANK-SCR46-CLOSE-ACC IS EQUAL TO LOW-VALUES               BBANK46P
+023100        MOVE 'Please enter the account to be closed'              BBANK46P
+023200          TO WS-ERROR-MSG                                         BBANK46P
+023300        GO TO VALIDATE-DATA-ERROR                                 BBANK46P
+023400     END-IF.                                                      BBANK46P
+023500                                                                  BBANK46P
+023600     IF BANK-SCR46-SWEEP-ACC IS EQUAL TO SPACES OR                BBANK46P
+023700        BANK-SCR46-SWEEP-ACC IS EQUAL TO LOW-VALUES               BBANK46P
+023800        MOVE SPACES TO BANK-SCR46-SWEEP-ACC                       BBANK46P
+023900     END-IF.                                                      BBANK46P
+024000                                                                  BBANK46P
+024100     GO TO VALIDATE-DATA-EXIT.                                    BBANK46P
+024200                                                                  BBANK46P
+024300 VALIDATE-DATA-ERROR.                                             BBANK46P
+024400     SET INPUT-ERROR TO TRUE.                                     BBANK46P
+024500 VALIDATE-DATA-EXIT.                                              BBANK46P
+024600     EXIT.                                                        BBANK46P
+024700                                                                  BBANK46P
+024800* $ Version 5.94a sequenced on Thursday 20 Sep 2007 at 9:00am     BBANK46P
