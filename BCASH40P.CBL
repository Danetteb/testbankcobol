@@ -0,0 +1,99 @@
+000100******************************************************************BCASH40P
+000200*                                                                *BCASH40P
+000300*   Copyright (C) 1998-2006 Micro Focus. All Rights Reserved.   * BCASH40P
+000400*   This demonstration program is provided for use by users     * BCASH40P
+000500*   of Micro Focus products and may be used, modified and       * BCASH40P
+000600*   distributed as part of your application provided that       * BCASH40P
+000700*   you properly acknowledge the copyright of Micro Focus       * BCASH40P
+000800*   in this material.                                           * BCASH40P
+000900*                                                                *BCASH40P
+001000******************************************************************BCASH40P
+001100                                                                  BCASH40P
+001200******************************************************************BCASH40P
+001300* Program:     BCASH40P.CBL                                     * BCASH40P
+001400* Layer:       Business logic                                   * BCASH40P
+001500* Function:    Reset a forgotten PIN                            * BCASH40P
+001600******************************************************************BCASH40P
+001700                                                                  BCASH40P
+001800 IDENTIFICATION DIVISION.                                         BCASH40P
+001900 PROGRAM-ID.                                                      BCASH40P
+002000     BCASH40P.                                                    BCASH40P
+002100 DATE-WRITTEN.                                                    BCASH40P
+002200     September 2007.                                              BCASH40P
+002300 DATE-COMPILED.                                                   BCASH40P
+002400     Today.                                                       BCASH40P
+002500                                                                  BCASH40P
+002600 ENVIRONMENT DIVISION.                                            BCASH40P
+002700                                                                  BCASH40P
+002800 DATA DIVISION.                                                   BCASH40P
+002900 WORKING-STORAGE SECTION.                                         BCASH40P
+003000 01  WS-MISC-STORAGE.                                             BCASH40P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             BCASH40P
+003200       VALUE 'BCASH40P'.                                          BCASH40P
+003300   05  WS-COMMAREA-LENGTH                    PIC 9(5).            BCASH40P
+003400                                                                  BCASH40P
+003500 01  WS-CASH-DATA.                                                BCASH40P
+003600 COPY CCASHDAT.                                                   BCASH40P
+003700                                                                  BCASH40P
+003800 01  WS-PERSON-DATA.                                              BCASH40P
+003900 COPY CCASHD05.                                                   BCASH40P
+004000                                                                  BCASH40P
+004100 COPY CABENDD.                                                    BCASH40P
+004200                                                                  BCASH40P
+004300 LINKAGE SECTION.                                                 BCASH40P
+004400 01  DFHCOMMAREA.                                                 BCASH40P
+004500   05  LK-COMMAREA                           PIC X(6144).         BCASH40P
+004600                                                                  BCASH40P
+004700 COPY CENTRY.                                                     BCASH40P
+004800******************************************************************BCASH40P
+004900* Make ourselves re-entrant                                     * BCASH40P
+005000******************************************************************BCASH40P
+005100                                                                  BCASH40P
+005200******************************************************************BCASH40P
+005300* Move the passed area to our area                              * BCASH40P
+005400******************************************************************BCASH40P
+005500     MOVE DFHCOMMAREA (1:LENGTH OF WS-CASH-DATA) TO WS-CASH-DATA. BCASH40P
+005600                                                                  BCASH40P
+005700******************************************************************BCASH40P
+005800* Ensure error message is cleared                               * BCASH40P
+005900******************************************************************BCASH40P
+006000     MOVE SPACES TO CASH-ERROR-MSG.                               BCASH40P
+006100                                                                  BCASH40P
+006200******************************************************************BCASH40P
+006300* This is the main process. Unlike BCASH30P's known-PIN change,  *BCASH40P
+006400* nobody has validated anything about this caller yet - the      *BCASH40P
+006500* postal code on file stands in for the old PIN as the proof of  *BCASH40P
+006600* identity, so check the new PIN is sensible before we rely on   *BCASH40P
+006700* it                                                              BCASH40P
+006800******************************************************************BCASH40P
+006900     SET CASH-PIN-STATUS-BAD-NEW-PIN TO TRUE.                     BCASH40P
+007000     IF CASH-NEW-PIN IS NOT NUMERIC                               BCASH40P
+007100        MOVE 'New PIN must be 4 numeric digits' TO CASH-ERROR-MSG BCASH40P
+007200        GO TO COMMON-RETURN                                       BCASH40P
+007300     END-IF.                                                      BCASH40P
+007400                                                                  BCASH40P
+007500     MOVE SPACES TO CD05-DATA.                                    BCASH40P
+007600     MOVE CASH-USERID TO CD05I-CONTACT-ID.                        BCASH40P
+007700     MOVE CASH-POST-CODE TO CD05I-POST-CODE.                      BCASH40P
+007800     MOVE CASH-NEW-PIN TO CD05I-NEW-PIN.                          BCASH40P
+007900* Now go and verify identity and store the new PIN                BCASH40P
+008000 COPY CCASHX05.                                                   BCASH40P
+008100     SET CASH-PIN-STATUS-UNKNOWN TO TRUE.                         BCASH40P
+008200     EVALUATE TRUE                                                BCASH40P
+008300       WHEN CD05O-RESULT-NO-USER                                  BCASH40P
+008400         SET CASH-PIN-STATUS-NO-USER TO TRUE                      BCASH40P
+008500         MOVE 'Unknow user' TO CASH-ERROR-MSG                     BCASH40P
+008600       WHEN CD05O-RESULT-NO-MATCH                                 BCASH40P
+008700         SET CASH-PIN-STATUS-INVALID TO TRUE                      BCASH40P
+008800         MOVE 'Could not verify identity' TO CASH-ERROR-MSG       BCASH40P
+008900       WHEN CD05O-RESULT-OK                                       BCASH40P
+009000         SET CASH-PIN-STATUS-CHANGED TO TRUE                      BCASH40P
+009100         MOVE SPACES TO CASH-ERROR-MSG                            BCASH40P
+009200       WHEN OTHER                                                 BCASH40P
+009300         SET CASH-PIN-STATUS-INVALID TO TRUE                      BCASH40P
+009400         MOVE 'Unable to reset PIN' TO CASH-ERROR-MSG             BCASH40P
+009500     END-EVALUATE.                                                BCASH40P
+009600                                                                  BCASH40P
+009700 COMMON-RETURN.                                                   BCASH40P
+009800     MOVE WS-CASH-DATA TO DFHCOMMAREA (1:LENGTH OF WS-CASH-DATA). BCASH40P
+009900 COPY CRETURN.                                                    BCASH40P
