@@ -0,0 +1,436 @@
+000100******************************************************************BBANK36P
+000200*                                                                 BBANK36P
+000300* Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.     * BBANK36P
+000400* This demonstration program is provided for use by users       * BBANK36P
+000500* of Micro Focus products and may be used, modified and         * BBANK36P
+000600* distributed as part of your application provided that         * BBANK36P
+000700* you properly acknowledge the copyright of Micro Focus         * BBANK36P
+000800* in this material.                                             * BBANK36P
+000900*                                                                 BBANK36P
+001000******************************************************************BBANK36P
+001100                                                                  BBANK36P
+001200******************************************************************BBANK36P
+001300* Program:     BBANK36P.CBL                                     * BBANK36P
+001400* Layer:       Business logic                                   * BBANK36P
+001500* Function:    Maintain standing order (recurring payment)      * BBANK36P
+001600* details                                                       * BBANK36P
+001700*              held against a bank account                      * BBANK36P
+001800******************************************************************BBANK36P
+001900                                                                  BBANK36P
+002000 IDENTIFICATION DIVISION.                                         BBANK36P
+002100 PROGRAM-ID.                                                      BBANK36P
+002200     BBANK36P.                                                    BBANK36P
+002300 DATE-WRITTEN.                                                    BBANK36P
+002400     September 2007.                                              BBANK36P
+002500 DATE-COMPILED.                                                   BBANK36P
+002600     Today.                                                       BBANK36P
+002700                                                                  BBANK36P
+002800 ENVIRONMENT DIVISION.                                            BBANK36P
+002900                                                                  BBANK36P
+003000 DATA DIVISION.                                                   BBANK36P
+003100 WORKING-STORAGE SECTION.                                         BBANK36P
+003200 01  WS-MISC-STORAGE.                                             BBANK36P
+003300   05  WS-PROGRAM-ID                       PIC X(8)               BBANK36P
+003400       VALUE 'BBANK36P'.                                          BBANK36P
+003500   05  WS-INPUT-FLAG                       PIC X(1).              BBANK36P
+003600     88  INPUT-OK                          VALUE '0'.             BBANK36P
+003700     88  INPUT-ERROR                       VALUE '1'.             BBANK36P
+003800   05  WS-RETURN-FLAG                      PIC X(1).              BBANK36P
+003900     88  WS-RETURN-FLAG-OFF                VALUE LOW-VALUES.      BBANK36P
+004000     88  WS-RETURN-FLAG-ON                 VALUE '1'.             BBANK36P
+004100   05  WS-RETURN-MSG                       PIC X(75).             BBANK36P
+004200     88  WS-RETURN-MSG-OFF                 VALUE SPACES.          BBANK36P
+004300   05  WS-PFK-FLAG                         PIC X(1).              BBANK36P
+004400     88  PFK-VALID                         VALUE '0'.             BBANK36P
+004500     88  PFK-INVALID                       VALUE '1'.             BBANK36P
+004600   05  WS-ERROR-MSG                        PIC X(75).             BBANK36P
+004700   05  WS-EDIT-AMT-5-2                     PIC ZZ,ZZ9.99-.        BBANK36P
+004800   05  WS-DYNAMIC-PGM                      PIC X(8)               BBANK36P
+004900       VALUE 'UNKNOWN'.                                           BBANK36P
+005000                                                                  BBANK36P
+005100 01  WS-TIME-DATE-WORK-AREA.                                      BBANK36P
+005200 COPY CDATED.                                                     BBANK36P
+005300                                                                  BBANK36P
+005400 01  WS-BANK-DATA.                                                BBANK36P
+005500 COPY CBANKDAT.                                                   BBANK36P
+005600                                                                  BBANK36P
+005700 01  WS-HELP-DATA.                                                BBANK36P
+005800 COPY CHELPD01.                                                   BBANK36P
+005900                                                                  BBANK36P
+006000 01  WS-TXN-LIST.                                                 BBANK36P
+006100 COPY CBANKD11.                                                   BBANK36P
+006200                                                                  BBANK36P
+006300 01  WS-RP-DATA.                                                  BBANK36P
+006400 COPY CBANKD10.                                                   BBANK36P
+006500                                                                  BBANK36P
+006600 COPY CABENDD.                                                    BBANK36P
+006700                                                                  BBANK36P
+006800 LINKAGE SECTION.                                                 BBANK36P
+006900 01  DFHCOMMAREA.                                                 BBANK36P
+007000   05  LK-COMMAREA                         PIC X(6144).           BBANK36P
+007100                                                                  BBANK36P
+007200 COPY CENTRY.                                                     BBANK36P
+007300 *****************************************************************BBANK36P
+007400 * Make ourselves re-entrant                                     *BBANK36P
+007500 *****************************************************************BBANK36P
+007600     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK36P
+007700                                                                  BBANK36P
+007800 *****************************************************************BBANK36P
+007900 * Move the passed area to our area                              *BBANK36P
+008000 *****************************************************************BBANK36P
+008100     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK36P
+008200                                                                  BBANK36P
+008300 *****************************************************************BBANK36P
+008400 * Ensure error message is cleared                               *BBANK36P
+008500 *****************************************************************BBANK36P
+008600     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK36P
+008700                                                                  BBANK36P
+008800 *****************************************************************BBANK36P
+008900 * This is the main process                                      *BBANK36P
+009000 *****************************************************************BBANK36P
+009100                                                                  BBANK36P
+009200 *****************************************************************BBANK36P
+009300 * Save the passed return flag and then turn it off              *BBANK36P
+009400 *****************************************************************BBANK36P
+009500     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK36P
+009600     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK36P
+009700                                                                  BBANK36P
+009800 *****************************************************************BBANK36P
+009900 * Check the AID to see if its valid at this point               *BBANK36P
+010000 *****************************************************************BBANK36P
+010100     SET PFK-INVALID TO TRUE.                                     BBANK36P
+010200     IF BANK-AID-ENTER OR                                         BBANK36P
+010300        BANK-AID-PFK03 OR                                         BBANK36P
+010400        BANK-AID-PFK04                                            BBANK36P
+010500        SET PFK-VALID TO TRUE                                     BBANK36P
+010600     END-IF.                                                      BBANK36P
+010700     IF BANK-AID-PFK01 AND                                        BBANK36P
+010800        BANK-HELP-INACTIVE                                        BBANK36P
+010900        SET BANK-HELP-ACTIVE TO TRUE                              BBANK36P
+011000        SET PFK-VALID TO TRUE                                     BBANK36P
+011100     END-IF.                                                      BBANK36P
+011200     IF PFK-INVALID                                               BBANK36P
+011300        SET BANK-AID-ENTER TO TRUE                                BBANK36P
+011400     END-IF.                                                      BBANK36P
+011500                                                                  BBANK36P
+011600 *****************************************************************BBANK36P
+011700 * Check the AID to see if we have to quit                       *BBANK36P
+011800 *****************************************************************BBANK36P
+011900     IF BANK-AID-PFK03                                            BBANK36P
+012000        MOVE 'BBANK36P' TO BANK-LAST-PROG                         BBANK36P
+012100        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK36P
+012200        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK36P
+012300        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK36P
+012400        GO TO COMMON-RETURN                                       BBANK36P
+012500     END-IF.                                                      BBANK36P
+012600                                                                  BBANK36P
+012700 *****************************************************************BBANK36P
+012800 * Check the to see if user needs or has been using help         *BBANK36P
+012900 *****************************************************************BBANK36P
+013000     IF BANK-HELP-ACTIVE                                          BBANK36P
+013100        IF BANK-AID-PFK04                                         BBANK36P
+013200           SET BANK-HELP-INACTIVE TO TRUE                         BBANK36P
+013300           MOVE 00 TO BANK-HELP-SCREEN                            BBANK36P
+013400           MOVE 'BBANK36P' TO BANK-LAST-PROG                      BBANK36P
+013500           MOVE 'BBANK36P' TO BANK-NEXT-PROG                      BBANK36P
+013600           MOVE 'MBANK36' TO BANK-LAST-MAPSET                     BBANK36P
+013700           MOVE 'HELP36A' TO BANK-LAST-MAP                        BBANK36P
+013800           MOVE 'MBANK36' TO BANK-NEXT-MAPSET                     BBANK36P
+013900           MOVE 'BANK36A' TO BANK-NEXT-MAP                        BBANK36P
+014000           GO TO COMMON-RETURN                                    BBANK36P
+014100        ELSE                                                      BBANK36P
+014200           MOVE 01 TO BANK-HELP-SCREEN                            BBANK36P
+014300           MOVE 'BBANK36P' TO BANK-LAST-PROG                      BBANK36P
+014400           MOVE 'BBANK36P' TO BANK-NEXT-PROG                      BBANK36P
+014500           MOVE 'MBANK36' TO BANK-LAST-MAPSET                     BBANK36P
+014600           MOVE 'BANK36A' TO BANK-LAST-MAP                        BBANK36P
+014700           MOVE 'MBANK36' TO BANK-NEXT-MAPSET                     BBANK36P
+014800           MOVE 'HELP36A' TO BANK-NEXT-MAP                        BBANK36P
+014900           MOVE 'BANK36' TO HELP01I-SCRN                          BBANK36P
+015000           COPY CHELPX01.                                         BBANK36P
+015100           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK36P
+015200           GO TO COMMON-RETURN                                    BBANK36P
+015300     END-IF.                                                      BBANK36P
+015400                                                                  BBANK36P
+015500 *****************************************************************BBANK36P
+015600 * Check the AID to see if we have to return to previous screen  *BBANK36P
+015700 *****************************************************************BBANK36P
+015800     IF BANK-AID-PFK04                                            BBANK36P
+015900        MOVE 'BBANK36P' TO BANK-LAST-PROG                         BBANK36P
+016000        MOVE 'BBANK35P' TO BANK-NEXT-PROG                         BBANK36P
+016100        MOVE 'MBANK35' TO BANK-NEXT-MAPSET                        BBANK36P
+016200        MOVE 'BANK35A' TO BANK-NEXT-MAP                           BBANK36P
+016300        SET BANK-AID-ENTER TO TRUE                                BBANK36P
+016400        GO TO COMMON-RETURN                                       BBANK36P
+016500     END-IF.                                                      BBANK36P
+016600                                                                  BBANK36P
+016700 * Check if we have set the screen up before or is this 1st time  BBANK36P
+016800     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK36'                BBANK36P
+016900        MOVE 'BBANK36P' TO BANK-LAST-PROG                         BBANK36P
+017000        MOVE 'BBANK36P' TO BANK-NEXT-PROG                         BBANK36P
+017100        MOVE 'MBANK36' TO BANK-LAST-MAPSET                        BBANK36P
+017200        MOVE 'BANK36A' TO BANK-LAST-MAP                           BBANK36P
+017300        MOVE 'MBANK36' TO BANK-NEXT-MAPSET                        BBANK36P
+017400        MOVE 'BANK36A' TO BANK-NEXT-MAP                           BBANK36P
+017500        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK36P
+017600                POPULATE-SCREEN-DATA-EXIT                         BBANK36P
+017700        GO TO COMMON-RETURN                                       BBANK36P
+017800     END-IF.                                                      BBANK36P
+017900                                                                  BBANK36P
+018000 * Screen has been entered before - validate and apply any changesBBANK36P
+018100     MOVE 'BBANK36P' TO BANK-LAST-PROG.                           BBANK36P
+018200     MOVE 'BBANK36P' TO BANK-NEXT-PROG.                           BBANK36P
+018300     MOVE 'MBANK36' TO BANK-LAST-MAPSET.                          BBANK36P
+018400     MOVE 'BANK36A' TO BANK-LAST-MAP.                             BBANK36P
+018500     MOVE 'MBANK36' TO BANK-NEXT-MAPSET.                          BBANK36P
+018600     MOVE 'BANK36A' TO BANK-NEXT-MAP.                             BBANK36P
+018700     PERFORM VALIDATE-DATA THRU                                   BBANK36P
+018800             VALIDATE-DATA-EXIT.                                  BBANK36P
+018900     IF INPUT-ERROR                                               BBANK36P
+019000        MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                       BBANK36P
+019100        GO TO COMMON-RETURN                                       BBANK36P
+019200     END-IF.                                                      BBANK36P
+019300                                                                  BBANK36P
+019400 *****************************************************************BBANK36P
+019500 * Data is valid - apply it via DBANK10P                         *BBANK36P
+019600 *****************************************************************BBANK36P
+019700     MOVE SPACES TO CD10-DATA.                                    BBANK36P
+019800     MOVE BANK-SCR36-ACC TO CD10I-ACCNO.                          BBANK36P
+019900     MOVE BANK-SCR36-RP1DAY TO CD10I-RP1DAY.                      BBANK36P
+020000     MOVE BANK-SCR36-RP1AMT-N TO CD10I-RP1AMT.                    BBANK36P
+020100     MOVE BANK-SCR36-RP1PID TO CD10I-RP1PID.                      BBANK36P
+020200     MOVE BANK-SCR36-RP1ACC TO CD10I-RP1ACC.                      BBANK36P
+020300     MOVE BANK-SCR36-RP2DAY TO CD10I-RP2DAY.                      BBANK36P
+020400     MOVE BANK-SCR36-RP2AMT-N TO CD10I-RP2AMT.                    BBANK36P
+020500     MOVE BANK-SCR36-RP2PID TO CD10I-RP2PID.                      BBANK36P
+020600     MOVE BANK-SCR36-RP2ACC TO CD10I-RP2ACC.                      BBANK36P
+020700     MOVE BANK-SCR36-RP3DAY TO CD10I-RP3DAY.                      BBANK36P
+020800     MOVE BANK-SCR36-RP3AMT-N TO CD10I-RP3AMT.                    BBANK36P
+020900     MOVE BANK-SCR36-RP3PID TO CD10I-RP3PID.                      BBANK36P
+021000     MOVE BANK-SCR36-RP3ACC TO CD10I-RP3ACC.                      BBANK36P
+021100 COPY CBANKX10.                                                   BBANK36P
+021200     IF CD10O-UPDATE-FAIL                                         BBANK36P
+021300        MOVE CD10O-MSG TO BANK-ERROR-MSG                          BBANK36P
+021400        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK36P
+021500                POPULATE-SCREEN-DATA-EXIT                         BBANK36P
+021600        GO TO COMMON-RETURN                                       BBANK36P
+021700     END-IF.                                                      BBANK36P
+021800                                                                  BBANK36P
+021900     MOVE CD10O-MSG TO BANK-RETURN-MSG.                           BBANK36P
+022000     MOVE 'BBANK36P' TO BANK-LAST-PROG.                           BBANK36P
+022100     MOVE 'BBANK35P' TO BANK-NEXT-PROG.                           BBANK36P
+022200     MOVE 'MBANK35' TO BANK-NEXT-MAPSET.                          BBANK36P
+022300     MOVE 'BANK35A' TO BANK-NEXT-MAP.                             BBANK36P
+022400     SET BANK-AID-ENTER TO TRUE.                                  BBANK36P
+022500     GO TO COMMON-RETURN.                                         BBANK36P
+022600                                                                  BBANK36P
+022700 *****************************************************************BBANK36P
+022800 * If we get this far then we have an error in our logic as we   *BBANK36P
+022900 * don't know where to go next.                                  *BBANK36P
+023000 *****************************************************************BBANK36P
+023100     IF NOT BANK-ENV-CICS                                         BBANK36P
+023200        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK36P
+023300        MOVE '0001' TO ABEND-CODE                                 BBANK36P
+023400        MOVE SPACES TO ABEND-REASON                               BBANK36P
+023500        COPY CABENDPO.                                            BBANK36P
+023600     END-IF.                                                      BBANK36P
+023700     GOBACK.                                                      BBANK36P
+023800                                                                  BBANK36P
+023900 COMMON-RETURN.                                                   BBANK36P
+024000     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK36P
+024100 COPY CRETURN.                                                    BBANK36P
+024200                                                                  BBANK36P
+024300 VALIDATE-DATA.                                                   BBANK36P
+024400     SET INPUT-OK TO TRUE.                                        BBANK36P
+024500     PERFORM VALIDATE-RP1 THRU VALIDATE-RP1-EXIT.                 BBANK36P
+024600     IF INPUT-ERROR                                               BBANK36P
+024700        GO TO VALIDATE-DATA-EXIT                                  BBANK36P
+024800     END-IF.                                                      BBANK36P
+024900     PERFORM VALIDATE-RP2 THRU VALIDATE-RP2-EXIT.                 BBANK36P
+025000     IF INPUT-ERROR                                               BBANK36P
+025100        GO TO VALIDATE-DATA-EXIT                                  BBANK36P
+025200     END-IF.                                                      BBANK36P
+025300     PERFORM VALIDATE-RP3 THRU VALIDATE-RP3-EXIT.                 BBANK36P
+025400 VALIDATE-DATA-EXIT.                                              BBANK36P
+025500     EXIT.                                                        BBANK36P
+025600                                                                  BBANK36P
+025700 *****************************************************************BBANK36P
+025800 * Validate standing order slot 1 - day 00 or spaces clears it   *BBANK36P
+025900 *****************************************************************BBANK36P
+026000 VALIDATE-RP1.                                                    BBANK36P
+026100     IF BANK-SCR36-RP1DAY IS EQUAL TO SPACES                      BBANK36P
+026200        MOVE '00' TO BANK-SCR36-RP1DAY                            BBANK36P
+026300     END-IF.                                                      BBANK36P
+026400     IF BANK-SCR36-RP1DAY IS NOT NUMERIC                          BBANK36P
+026500        MOVE 'Standing order 1 day must be numeric' TO            BBANK36P
+026600             WS-ERROR-MSG                                         BBANK36P
+026700        GO TO VALIDATE-RP1-ERROR                                  BBANK36P
+026800     END-IF.                                                      BBANK36P
+026900     IF BANK-SCR36-RP1DAY IS EQUAL TO '00'                        BBANK36P
+027000        GO TO VALIDATE-RP1-EXIT                                   BBANK36P
+027100     END-IF.                                                      BBANK36P
+027200     IF BANK-SCR36-RP1DAY IS LESS THAN '01' OR                    BBANK36P
+027300        BANK-SCR36-RP1DAY IS GREATER THAN '28'                    BBANK36P
+027400        MOVE 'Standing order 1 day must be 01 thru 28' TO         BBANK36P
+027500             WS-ERROR-MSG                                         BBANK36P
+027600        GO TO VALIDATE-RP1-ERROR                                  BBANK36P
+027700     END-IF.                                                      BBANK36P
+027800     IF BANK-SCR36-RP1AMT-N IS NOT GREATER THAN ZERO              BBANK36P
+027900        MOVE 'Standing order 1 amount must be greater than zero'  BBANK36P
+028000             TO WS-ERROR-MSG                                      BBANK36P
+028100        GO TO VALIDATE-RP1-ERROR                                  BBANK36P
+028200     END-IF.                                                      BBANK36P
+028300     IF BANK-SCR36-RP1PID IS EQUAL TO SPACES OR                   BBANK36P
+028400        BANK-SCR36-RP1ACC IS EQUAL TO SPACES                      BBANK36P
+028500        MOVE 'Standing order 1 needs a payee and account' TO      BBANK36P
+028600             WS-ERROR-MSG                                         BBANK36P
+028700        GO TO VALIDATE-RP1-ERROR                                  BBANK36P
+028800     END-IF.                                                      BBANK36P
+028900     GO TO VALIDATE-RP1-EXIT.                                     BBANK36P
+029000 VALIDATE-RP1-ERROR.                                              BBANK36P
+029100     SET INPUT-ERROR TO TRUE.                                     BBANK36P
+029200 VALIDATE-RP1-EXIT.                                               BBANK36P
+029300     EXIT.                                                        BBANK36P
+029400                                                                  BBANK36P
+029500 *****************************************************************BBANK36P
+029600 * Validate standing order slot 2 - day 00 or spaces clears it   *BBANK36P
+029700 *****************************************************************BBANK36P
+029800 VALIDATE-RP2.                                                    BBANK36P
+029900     IF BANK-SCR36-RP2DAY IS EQUAL TO SPACES                      BBANK36P
+030000        MOVE '00' TO BANK-SCR36-RP2DAY                            BBANK36P
+030100     END-IF.                                                      BBANK36P
+030200     IF BANK-SCR36-RP2DAY IS NOT NUMERIC                          BBANK36P
+030300        MOVE 'Standing order 2 day must be numeric' TO            BBANK36P
+030400             WS-ERROR-MSG                                         BBANK36P
+030500        GO TO VALIDATE-RP2-ERROR                                  BBANK36P
+030600     END-IF.                                                      BBANK36P
+030700     IF BANK-SCR36-RP2DAY IS EQUAL TO '00'                        BBANK36P
+030800        GO TO VALIDATE-RP2-EXIT                                   BBANK36P
+030900     END-IF.                                                      BBANK36P
+031000     IF BANK-SCR36-RP2DAY IS LESS THAN '01' OR                    BBANK36P
+031100        BANK-SCR36-RP2DAY IS GREATER THAN '28'                    BBANK36P
+031200        MOVE 'Standing order 2 day must be 01 thru 28' TO         BBANK36P
+031300             WS-ERROR-MSG                                         BBANK36P
+031400        GO TO VALIDATE-RP2-ERROR                                  BBANK36P
+031500     END-IF.                                                      BBANK36P
+031600     IF BANK-SCR36-RP2AMT-N IS NOT GREATER THAN ZERO              BBANK36P
+031700        MOVE 'Standing order 2 amount must be greater than zero'  BBANK36P
+031800             TO WS-ERROR-MSG                                      BBANK36P
+031900        GO TO VALIDATE-RP2-ERROR                                  BBANK36P
+032000     END-IF.                                                      BBANK36P
+032100     IF BANK-SCR36-RP2PID IS EQUAL TO SPACES OR                   BBANK36P
+032200        BANK-SCR36-RP2ACC IS EQUAL TO SPACES                      BBANK36P
+032300        MOVE 'Standing order 2 needs a payee and account' TO      BBANK36P
+032400             WS-ERROR-MSG                                         BBANK36P
+032500        GO TO VALIDATE-RP2-ERROR                                  BBANK36P
+032600     END-IF.                                                      BBANK36P
+032700     GO TO VALIDATE-RP2-EXIT.                                     BBANK36P
+032800 VALIDATE-RP2-ERROR.                                              BBANK36P
+032900     SET INPUT-ERROR TO TRUE.                                     BBANK36P
+033000 VALIDATE-RP2-EXIT.                                               BBANK36P
+033100     EXIT.                                                        BBANK36P
+033200                                                                  BBANK36P
+033300 *****************************************************************BBANK36P
+033400 * Validate standing order slot 3 - day 00 or spaces clears it   *BBANK36P
+033500 *****************************************************************BBANK36P
+033600 VALIDATE-RP3.                                                    BBANK36P
+033700     IF BANK-SCR36-RP3DAY IS EQUAL TO SPACES                      BBANK36P
+033800        MOVE '00' TO BANK-SCR36-RP3DAY                            BBANK36P
+033900     END-IF.                                                      BBANK36P
+034000     IF BANK-SCR36-RP3DAY IS NOT NUMERIC                          BBANK36P
+034100        MOVE 'Standing order 3 day must be numeric' TO            BBANK36P
+034200             WS-ERROR-MSG                                         BBANK36P
+034300        GO TO VALIDATE-RP3-ERROR                                  BBANK36P
+034400     END-IF.                                                      BBANK36P
+034500     IF BANK-SCR36-RP3DAY IS EQUAL TO '00'                        BBANK36P
+034600        GO TO VALIDATE-RP3-EXIT                                   BBANK36P
+034700     END-IF.                                                      BBANK36P
+034800     IF BANK-SCR36-RP3DAY IS LESS THAN '01' OR                    BBANK36P
+034900        BANK-SCR36-RP3DAY IS GREATER THAN '28'                    BBANK36P
+035000        MOVE 'Standing order 3 day must be 01 thru 28' TO         BBANK36P
+035100             WS-ERROR-MSG                                         BBANK36P
+035200        GO TO VALIDATE-RP3-ERROR                                  BBANK36P
+035300     END-IF.                                                      BBANK36P
+035400     IF BANK-SCR36-RP3AMT-N IS NOT GREATER THAN ZERO              BBANK36P
+035500        MOVE 'Standing order 3 amount must be greater than zero'  BBANK36P
+035600             TO WS-ERROR-MSG                                      BBANK36P
+035700        GO TO VALIDATE-RP3-ERROR                                  BBANK36P
+035800     END-IF.                                                      BBANK36P
+035900     IF BANK-SCR36-RP3PID IS EQUAL TO SPACES OR                   BBANK36P
+036000        BANK-SCR36-RP3ACC IS EQUAL TO SPACES                      BBANK36P
+036100        MOVE 'Standing order 3 needs a payee and account' TO      BBANK36P
+036200             WS-ERROR-MSG                                         BBANK36P
+036300        GO TO VALIDATE-RP3-ERROR                                  BBANK36P
+036400     END-IF.                                                      BBANK36P
+036500     GO TO VALIDATE-RP3-EXIT.                                     BBANK36P
+036600 VALIDATE-RP3-ERROR.                                              BBANK36P
+036700     SET INPUT-ERROR TO TRUE.                                     BBANK36P
+036800 VALIDATE-RP3-EXIT.                                               BBANK36P
+036900     EXIT.                                                        BBANK36P
+037000                                                                  BBANK36P
+037100 *****************************************************************BBANK36P
+037200 * Fetch the account's current standing order details for display BBANK36P
+037300 *****************************************************************BBANK36P
+037400 POPULATE-SCREEN-DATA.                                            BBANK36P
+037500     MOVE SPACES TO CD11-DATA.                                    BBANK36P
+037600     MOVE BANK-SCR36-ACC TO CD11I-ACCNO.                          BBANK36P
+037700 COPY CBANKX11.                                                   BBANK36P
+037800     IF CD11O-ACCNO IS NOT EQUAL TO SPACES                        BBANK36P
+037900        MOVE CD11O-DESC TO BANK-SCR36-DSC                         BBANK36P
+038000        MOVE CD11O-RP1DAY TO BANK-SCR36-RP1DAY                    BBANK36P
+038100        MOVE CD11O-RP1AMT-N TO BANK-SCR36-RP1AMT-N                BBANK36P
+038200        MOVE CD11O-RP1PID TO BANK-SCR36-RP1PID                    BBANK36P
+038300        MOVE CD11O-RP1ACC TO BANK-SCR36-RP1ACC                    BBANK36P
+038400        IF CD11O-RP1DTE IS EQUAL TO SPACES                        BBANK36P
+038500           MOVE CD11O-RP1DTE TO BANK-SCR36-RP1DTE                 BBANK36P
+038600        ELSE                                                      BBANK36P
+038700           MOVE CD11O-RP1DTE TO DDI-DATA                          BBANK36P
+038800           SET DDI-ISO TO TRUE                                    BBANK36P
+038900           SET DDO-DD-MMM-YYYY TO TRUE                            BBANK36P
+039000           PERFORM CALL-DATECONV THRU                             BBANK36P
+039100                  CALL-DATECONV-EXIT                              BBANK36P
+039200           MOVE DDO-DATA TO BANK-SCR36-RP1DTE                     BBANK36P
+039300        END-IF                                                    BBANK36P
+039400        MOVE CD11O-RP2DAY TO BANK-SCR36-RP2DAY                    BBANK36P
+039500        MOVE CD11O-RP2AMT-N TO BANK-SCR36-RP2AMT-N                BBANK36P
+039600        MOVE CD11O-RP2PID TO BANK-SCR36-RP2PID                    BBANK36P
+039700        MOVE CD11O-RP2ACC TO BANK-SCR36-RP2ACC                    BBANK36P
+039800        IF CD11O-RP2DTE IS EQUAL TO SPACES                        BBANK36P
+039900           MOVE CD11O-RP2DTE TO BANK-SCR36-RP2DTE                 BBANK36P
+040000        ELSE                                                      BBANK36P
+040100           MOVE CD11O-RP2DTE TO DDI-DATA                          BBANK36P
+040200           SET DDI-ISO TO TRUE                                    BBANK36P
+040300           SET DDO-DD-MMM-YYYY TO TRUE                            BBANK36P
+040400           PERFORM CALL-DATECONV THRU                             BBANK36P
+040500                  CALL-DATECONV-EXIT                              BBANK36P
+040600           MOVE DDO-DATA TO BANK-SCR36-RP2DTE                     BBANK36P
+040700        END-IF                                                    BBANK36P
+040800        MOVE CD11O-RP3DAY TO BANK-SCR36-RP3DAY                    BBANK36P
+040900        MOVE CD11O-RP3AMT-N TO BANK-SCR36-RP3AMT-N                BBANK36P
+041000        MOVE CD11O-RP3PID TO BANK-SCR36-RP3PID                    BBANK36P
+041100        MOVE CD11O-RP3ACC TO BANK-SCR36-RP3ACC                    BBANK36P
+041200        IF CD11O-RP3DTE IS EQUAL TO SPACES                        BBANK36P
+041300           MOVE CD11O-RP3DTE TO BANK-SCR36-RP3DTE                 BBANK36P
+041400        ELSE                                                      BBANK36P
+041500           MOVE CD11O-RP3DTE TO DDI-DATA                          BBANK36P
+041600           SET DDI-ISO TO TRUE                                    BBANK36P
+041700           SET DDO-DD-MMM-YYYY TO TRUE                            BBANK36P
+041800           PERFORM CALL-DATECONV THRU                             BBANK36P
+041900                  CALL-DATECONV-EXIT                              BBANK36P
+042000           MOVE DDO-DATA TO BANK-SCR36-RP3DTE                     BBANK36P
+042100        END-IF                                                    BBANK36P
+042200     END-IF.                                                      BBANK36P
+042300 POPULATE-SCREEN-DATA-EXIT.                                       BBANK36P
+042400     EXIT.                                                        BBANK36P
+042500                                                                  BBANK36P
+042600 *****************************************************************BBANK36P
+042700 * Call common routine to perform date conversions               *BBANK36P
+042800 *****************************************************************BBANK36P
+042900 CALL-DATECONV.                                                   BBANK36P
+043000     MOVE BANK-ENV TO DD-ENV.                                     BBANK36P
+043100     MOVE 'UDATECNV' TO WS-DYNAMIC-PGM.                           BBANK36P
+043200     CALL WS-DYNAMIC-PGM USING WS-TIME-DATE-WORK-AREA.            BBANK36P
+043300 CALL-DATECONV-EXIT.                                              BBANK36P
+043400     EXIT.                                                        BBANK36P
+043500                                                                  BBANK36P
+043600* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      BBANK36P
