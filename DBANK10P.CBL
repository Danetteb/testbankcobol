@@ -0,0 +1,163 @@
+000100******************************************************************DBANK10P
+000200*                                                                 DBANK10P
+000300* Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.     * DBANK10P
+000400* This demonstration program is provided for use by users       * DBANK10P
+000500* of Micro Focus products and may be used, modified and         * DBANK10P
+000600* distributed as part of your application provided that         * DBANK10P
+000700* you properly acknowledge the copyright of Micro Focus         * DBANK10P
+000800* in this material.                                             * DBANK10P
+000900*                                                                 DBANK10P
+001000******************************************************************DBANK10P
+001100                                                                  DBANK10P
+001200******************************************************************DBANK10P
+001300* Program:     DBANK10P.CBL                                     * DBANK10P
+001400* Function:    Maintain standing order (recurring payment)      * DBANK10P
+001500*              details held against a bank account, VSAM Version* DBANK10P
+001600******************************************************************DBANK10P
+001700                                                                  DBANK10P
+001800  IDENTIFICATION DIVISION.                                        DBANK10P
+001900  PROGRAM-ID.                                                     DBANK10P
+002000      DBANK10P.                                                   DBANK10P
+002100  DATE-WRITTEN.                                                   DBANK10P
+002200      September 2007.                                             DBANK10P
+002300  DATE-COMPILED.                                                  DBANK10P
+002400      Today.                                                      DBANK10P
+002500                                                                  DBANK10P
+002600  ENVIRONMENT DIVISION.                                           DBANK10P
+002700                                                                  DBANK10P
+002800  DATA DIVISION.                                                  DBANK10P
+002900                                                                  DBANK10P
+003000  WORKING-STORAGE SECTION.                                        DBANK10P
+003100  01  WS-MISC-STORAGE.                                            DBANK10P
+003200    05  WS-PROGRAM-ID                         PIC X(8)            DBANK10P
+003300        VALUE 'DBANK10P'.                                         DBANK10P
+003400    05  WS-COMMAREA-LENGTH                    PIC 9(5).           DBANK10P
+003500    05  WS-READ-TOKEN                         PIC S9(8) COMP.     DBANK10P
+003600    05  WS-RESP                               PIC S9(8) COMP.     DBANK10P
+003700    05  WS-BNKACC-RID                         PIC X(9).           DBANK10P
+003800                                                                  DBANK10P
+003900  01  WS-BNKACC-REC.                                              DBANK10P
+004000  COPY CBANKVAC.                                                  DBANK10P
+004100                                                                  DBANK10P
+004200  01  WS-COMMAREA.                                                DBANK10P
+004300  COPY CBANKD10.                                                  DBANK10P
+004400                                                                  DBANK10P
+004500  COPY CABENDD.                                                   DBANK10P
+004600                                                                  DBANK10P
+004700  LINKAGE SECTION.                                                DBANK10P
+004800  01  DFHCOMMAREA.                                                DBANK10P
+004900    05  LK-COMMAREA                           PIC X(1)            DBANK10P
+005000        OCCURS 1 TO 4096 TIMES                                    DBANK10P
+005100          DEPENDING ON WS-COMMAREA-LENGTH.                        DBANK10P
+005200                                                                  DBANK10P
+005300  COPY CENTRY.                                                    DBANK10P
+005400 *****************************************************************DBANK10P
+005500 * Move the passed data to our area                              *DBANK10P
+005600 *****************************************************************DBANK10P
+005700      MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.           DBANK10P
+005800      MOVE DFHCOMMAREA TO WS-COMMAREA.                            DBANK10P
+005900                                                                  DBANK10P
+006000 *****************************************************************DBANK10P
+006100 * Initialize our output area                                    *DBANK10P
+006200 *****************************************************************DBANK10P
+006300      MOVE SPACES TO CD10O-DATA.                                  DBANK10P
+006400      SET CD10O-UPDATE-FAIL TO TRUE.                              DBANK10P
+006500                                                                  DBANK10P
+006600 *****************************************************************DBANK10P
+006700 * Try to get the account so we can update it                    *DBANK10P
+006800 *****************************************************************DBANK10P
+006900      MOVE CD10I-ACCNO TO WS-BNKACC-RID.                          DBANK10P
+007000      EXEC CICS READ FILE('BNKACC')                               DBANK10P
+007100                     UPDATE                                       DBANK10P
+007200                     INTO(WS-BNKACC-REC)                          DBANK10P
+007300                     LENGTH(LENGTH OF WS-BNKACC-REC)              DBANK10P
+007400                     RIDFLD(WS-BNKACC-RID)                        DBANK10P
+007500                     TOKEN(WS-READ-TOKEN)                         DBANK10P
+007600                     RESP(WS-RESP)                                DBANK10P
+007700      END-EXEC.                                                   DBANK10P
+007800                                                                  DBANK10P
+007900 *****************************************************************DBANK10P
+008000 * Did we get the record OK                                      *DBANK10P
+008100 *****************************************************************DBANK10P
+008200      IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                  DBANK10P
+008300         MOVE 'Record not found' TO CD10O-MSG                     DBANK10P
+008400         GO TO DBANK10P-EXIT                                      DBANK10P
+008500      END-IF.                                                     DBANK10P
+008600                                                                  DBANK10P
+008700 *****************************************************************DBANK10P
+008800 * Apply the first standing order slot - a day of 00 clears it   *DBANK10P
+008900 *****************************************************************DBANK10P
+009000      IF CD10I-RP1DAY IS EQUAL TO ZERO                            DBANK10P
+009100         MOVE ZERO TO BAC-REC-RP1-DAY                             DBANK10P
+009200         MOVE ZERO TO BAC-REC-RP1-AMOUNT                          DBANK10P
+009300         MOVE SPACES TO BAC-REC-RP1-PID                           DBANK10P
+009400         MOVE SPACES TO BAC-REC-RP1-ACCNO                         DBANK10P
+009500         MOVE SPACES TO BAC-REC-RP1-LAST-PAY                      DBANK10P
+009600      ELSE                                                        DBANK10P
+009700         MOVE CD10I-RP1DAY TO BAC-REC-RP1-DAY                     DBANK10P
+009800         MOVE CD10I-RP1AMT TO BAC-REC-RP1-AMOUNT                  DBANK10P
+009900         MOVE CD10I-RP1PID TO BAC-REC-RP1-PID                     DBANK10P
+010000         MOVE CD10I-RP1ACC TO BAC-REC-RP1-ACCNO                   DBANK10P
+010100      END-IF.                                                     DBANK10P
+010200                                                                  DBANK10P
+010300 *****************************************************************DBANK10P
+010400 * Apply the second standing order slot                          *DBANK10P
+010500 *****************************************************************DBANK10P
+010600      IF CD10I-RP2DAY IS EQUAL TO ZERO                            DBANK10P
+010700         MOVE ZERO TO BAC-REC-RP2-DAY                             DBANK10P
+010800         MOVE ZERO TO BAC-REC-RP2-AMOUNT                          DBANK10P
+010900         MOVE SPACES TO BAC-REC-RP2-PID                           DBANK10P
+011000         MOVE SPACES TO BAC-REC-RP2-ACCNO                         DBANK10P
+011100         MOVE SPACES TO BAC-REC-RP2-LAST-PAY                      DBANK10P
+011200      ELSE                                                        DBANK10P
+011300         MOVE CD10I-RP2DAY TO BAC-REC-RP2-DAY                     DBANK10P
+011400         MOVE CD10I-RP2AMT TO BAC-REC-RP2-AMOUNT                  DBANK10P
+011500         MOVE CD10I-RP2PID TO BAC-REC-RP2-PID                     DBANK10P
+011600         MOVE CD10I-RP2ACC TO BAC-REC-RP2-ACCNO                   DBANK10P
+011700      END-IF.                                                     DBANK10P
+011800                                                                  DBANK10P
+011900 *****************************************************************DBANK10P
+012000 * Apply the third standing order slot                           *DBANK10P
+012100 *****************************************************************DBANK10P
+012200      IF CD10I-RP3DAY IS EQUAL TO ZERO                            DBANK10P
+012300         MOVE ZERO TO BAC-REC-RP3-DAY                             DBANK10P
+012400         MOVE ZERO TO BAC-REC-RP3-AMOUNT                          DBANK10P
+012500         MOVE SPACES TO BAC-REC-RP3-PID                           DBANK10P
+012600         MOVE SPACES TO BAC-REC-RP3-ACCNO                         DBANK10P
+012700         MOVE SPACES TO BAC-REC-RP3-LAST-PAY                      DBANK10P
+012800      ELSE                                                        DBANK10P
+012900         MOVE CD10I-RP3DAY TO BAC-REC-RP3-DAY                     DBANK10P
+013000         MOVE CD10I-RP3AMT TO BAC-REC-RP3-AMOUNT                  DBANK10P
+013100         MOVE CD10I-RP3PID TO BAC-REC-RP3-PID                     DBANK10P
+013200         MOVE CD10I-RP3ACC TO BAC-REC-RP3-ACCNO                   DBANK10P
+013300      END-IF.                                                     DBANK10P
+013400                                                                  DBANK10P
+013500 *****************************************************************DBANK10P
+013600 * Rewrite the account with the new standing order details       *DBANK10P
+013700 *****************************************************************DBANK10P
+013800      EXEC CICS REWRITE FILE('BNKACC')                            DBANK10P
+013900                        FROM(WS-BNKACC-REC)                       DBANK10P
+014000                        LENGTH(LENGTH OF WS-BNKACC-REC)           DBANK10P
+014100                        TOKEN(WS-READ-TOKEN)                      DBANK10P
+014200                        RESP(WS-RESP)                             DBANK10P
+014300      END-EXEC.                                                   DBANK10P
+014400      IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                  DBANK10P
+014500         MOVE 'Unable to rewrite account details' TO CD10O-MSG    DBANK10P
+014600         GO TO DBANK10P-EXIT                                      DBANK10P
+014700      END-IF.                                                     DBANK10P
+014800                                                                  DBANK10P
+014900      SET CD10O-UPDATE-OK TO TRUE.                                DBANK10P
+015000      MOVE 'Standing order details updated' TO CD10O-MSG.         DBANK10P
+015100                                                                  DBANK10P
+015200  DBANK10P-EXIT.                                                  DBANK10P
+015300 *****************************************************************DBANK10P
+015400 * Move the result back to the callers area                      *DBANK10P
+015500 *****************************************************************DBANK10P
+015600      MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).      DBANK10P
+015700                                                                  DBANK10P
+015800 *****************************************************************DBANK10P
+015900 * Return to our caller                                          *DBANK10P
+016000 *****************************************************************DBANK10P
+016100  COPY CRETURN.                                                   DBANK10P
+016200                                                                  DBANK10P
+016300* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      DBANK10P
