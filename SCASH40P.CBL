@@ -0,0 +1,280 @@
+000100******************************************************************SCASH40P
+000200*                                                                *SCASH40P
+000300*   Copyright (C) 1998-2006 Micro Focus. All Rights Reserved.   * SCASH40P
+000400*   This demonstration program is provided for use by users     * SCASH40P
+000500*   of Micro Focus products and may be used, modified and       * SCASH40P
+000600*   distributed as part of your application provided that       * SCASH40P
+000700*   you properly acknowledge the copyright of Micro Focus       * SCASH40P
+000800*   in this material.                                           * SCASH40P
+000900*                                                                *SCASH40P
+001000******************************************************************SCASH40P
+001100                                                                  SCASH40P
+001200******************************************************************SCASH40P
+001300* Program:     SCASH40P.CBL (CICS Version)                      * SCASH40P
+001400* Layer:       'Screen' handling                                * SCASH40P
+001500* Function:    Reset a forgotten PIN                            * SCASH40P
+001600******************************************************************SCASH40P
+001700                                                                  SCASH40P
+001800 IDENTIFICATION DIVISION.                                         SCASH40P
+001900 PROGRAM-ID.                                                      SCASH40P
+002000     SCASH40P.                                                    SCASH40P
+002100 DATE-WRITTEN.                                                    SCASH40P
+002200     September 2007.                                              SCASH40P
+002300 DATE-COMPILED.                                                   SCASH40P
+002400     Today.                                                       SCASH40P
+002500                                                                  SCASH40P
+002600 ENVIRONMENT DIVISION.                                            SCASH40P
+002700                                                                  SCASH40P
+002800 DATA DIVISION.                                                   SCASH40P
+002900 WORKING-STORAGE SECTION.                                         SCASH40P
+003000 01  WS-MISC-STORAGE.                                             SCASH40P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             SCASH40P
+003200       VALUE 'SCASH40P'.                                          SCASH40P
+003300   05  WS-SAVED-EIBCALEN                     PIC 9(5).            SCASH40P
+003400   05  WS-TRAN-ID                            PIC X(4).            SCASH40P
+003500   05  WS-BUSINESS-LOGIC-PGM                 PIC X(8)             SCASH40P
+003600       VALUE SPACES.                                              SCASH40P
+003700   05  WS-DYNAMIC-PGM                        PIC X(8)             SCASH40P
+003800       VALUE 'UNKNOWN'.                                           SCASH40P
+003900   05  WS-SUB1                               PIC S9(4) COMP.      SCASH40P
+004000   05  WS-LEN1                               PIC S9(4) COMP.      SCASH40P
+004100   05  WS-INPUT-SOURCE                       PIC X(1).            SCASH40P
+004200     88  INPUT-UNKNOWN                       VALUE '0'.           SCASH40P
+004300     88  INPUT-FROM-SCREEN                   VALUE '1'.           SCASH40P
+004400     88  INPUT-FROM-ATM                      VALUE '2'.           SCASH40P
+004500   05  WS-CALL-BUSINESS-LOGIC                PIC X(1).            SCASH40P
+004600     88  CALL-BUSINESS-LOGIC-OK              VALUE '1'.           SCASH40P
+004700     88  CALL-BUSINESS-LOGIC-NOT-OK          VALUE '2'.           SCASH40P
+004800                                                                  SCASH40P
+004900 01  WS-SCREEN-ITEMS.                                             SCASH40P
+005000   05  WS-IP-SCREEN-ITEMS.                                        SCASH40P
+005100     10  WS-IP-SCREEN-STATUS                 PIC X(1).            SCASH40P
+005200       88  IP-SCREEN-STATUS-UNKNOWN          VALUE '0'.           SCASH40P
+005300       88  IP-SCREEN-STATUS-OK               VALUE '1'.           SCASH40P
+005400       88  IP-SCREEN-STATUS-NOT-OK           VALUE '2'.           SCASH40P
+005500     10  WS-IP-SCREEN-DATA                   PIC X(512).          SCASH40P
+005600     10  WS-IP-SCREEN-LENGTH                 PIC 9(4) BINARY.     SCASH40P
+005700     10  WS-IP-MAX-SCREEN-LENGTH             PIC 9(4) BINARY.     SCASH40P
+005800     10  WS-IP-SCREEN-TRAN                   PIC X(4).            SCASH40P
+005900     10  WS-IP-SCREEN-USERID                 PIC X(5).            SCASH40P
+006000     10  WS-IP-SCREEN-POST-CODE              PIC X(10).           SCASH40P
+006100     10  WS-IP-SCREEN-NEW-PIN                PIC X(4).            SCASH40P
+006200   05  WS-OP-SCREEN-ITEMS.                                        SCASH40P
+006300     10  WS-OP-SCREEN-DATA                   PIC X(1920).         SCASH40P
+006400     10  WS-OP-SCREEN-LENGTH                 PIC 9(4) BINARY.     SCASH40P
+006500     10  WS-OP-MAX-SCREEN-LENGTH             PIC 9(4) BINARY.     SCASH40P
+006600                                                                  SCASH40P
+006700 01  WS-CASH-DATA-AREAS.                                          SCASH40P
+006800   05  WS-CASH-DATA.                                              SCASH40P
+006900 COPY CCASHDAT.                                                   SCASH40P
+007000   05  WS-CASH-EXT-DATA.                                          SCASH40P
+007100 COPY CCASHEXT.                                                   SCASH40P
+007200                                                                  SCASH40P
+007300 COPY CABENDD.                                                    SCASH40P
+007400                                                                  SCASH40P
+007500 LINKAGE SECTION.                                                 SCASH40P
+007600 01  DFHCOMMAREA.                                                 SCASH40P
+007700   05  FILLER                                PIC X(1024).         SCASH40P
+007800                                                                  SCASH40P
+007900 PROCEDURE DIVISION.                                              SCASH40P
+008000******************************************************************SCASH40P
+008100* Write entry to log to show we have been invoked               * SCASH40P
+008200******************************************************************SCASH40P
+008300*    COPY CTRACE.                                                 SCASH40P
+008400                                                                  SCASH40P
+008500******************************************************************SCASH40P
+008600* Store our transaction-id                                      * SCASH40P
+008700******************************************************************SCASH40P
+008800     MOVE EIBTRNID TO WS-TRAN-ID.                                 SCASH40P
+008900     MOVE EIBCALEN TO WS-SAVED-EIBCALEN.                          SCASH40P
+009000                                                                  SCASH40P
+009100     SET INPUT-UNKNOWN TO TRUE.                                   SCASH40P
+009200     SET CALL-BUSINESS-LOGIC-OK TO TRUE.                          SCASH40P
+009300                                                                  SCASH40P
+009400     IF EIBCALEN IS EQUAL TO 0                                    SCASH40P
+009500        SET INPUT-FROM-SCREEN TO TRUE                             SCASH40P
+009600        SET IP-SCREEN-STATUS-UNKNOWN TO TRUE                      SCASH40P
+009700        EXEC CICS RECEIVE                                         SCASH40P
+009800                  INTO(WS-IP-SCREEN-DATA)                         SCASH40P
+009900                  LENGTH(WS-IP-SCREEN-LENGTH)                     SCASH40P
+010000                  MAXLENGTH(LENGTH OF WS-IP-SCREEN-DATA)          SCASH40P
+010100        END-EXEC                                                  SCASH40P
+010200      ELSE                                                        SCASH40P
+010300        IF EIBCALEN IS LESS THAN 100                              SCASH40P
+010400           MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                    SCASH40P
+010500           MOVE '0001' TO ABEND-CODE                              SCASH40P
+010600           MOVE 'EIBCALEN less than 100' TO ABEND-REASON          SCASH40P
+010700           COPY CABENDPO.                                         SCASH40P
+010800        ELSE                                                      SCASH40P
+010900           MOVE SPACES TO WS-CASH-DATA                            SCASH40P
+011000           SET INPUT-FROM-ATM TO TRUE                             SCASH40P
+011100           MOVE DFHCOMMAREA(1:WS-SAVED-EIBCALEN)                  SCASH40P
+011200             TO WS-CASH-EXT-DATA(1:WS-SAVED-EIBCALEN)             SCASH40P
+011300        END-IF                                                    SCASH40P
+011400     END-IF.                                                      SCASH40P
+011500                                                                  SCASH40P
+011600******************************************************************SCASH40P
+011700* This is the main process                                      * SCASH40P
+011800******************************************************************SCASH40P
+011900                                                                  SCASH40P
+012000******************************************************************SCASH40P
+012100* Determine what we have to do                                  * SCASH40P
+012200******************************************************************SCASH40P
+012300* Obtain and format the input                                     SCASH40P
+012400     PERFORM READ-INPUT THRU                                      SCASH40P
+012500             READ-INPUT-EXIT.                                     SCASH40P
+012600                                                                  SCASH40P
+012700* Call the routine to verify identity and reset the PIN           SCASH40P
+012800     IF CALL-BUSINESS-LOGIC-OK                                    SCASH40P
+012900        MOVE 'BCASH40P' TO WS-BUSINESS-LOGIC-PGM                  SCASH40P
+013000        EXEC CICS LINK PROGRAM(WS-BUSINESS-LOGIC-PGM)             SCASH40P
+013100                       COMMAREA(WS-CASH-DATA)                     SCASH40P
+013200                       LENGTH(LENGTH OF WS-CASH-DATA)             SCASH40P
+013300        END-EXEC                                                  SCASH40P
+013400     END-IF.                                                      SCASH40P
+013500* Format and return the output                                    SCASH40P
+013600     PERFORM SEND-OUTPUT THRU                                     SCASH40P
+013700             SEND-OUTPUT-EXIT.                                    SCASH40P
+013800                                                                  SCASH40P
+013900******************************************************************SCASH40P
+014000* Now we have finished and can return to our invoker.           * SCASH40P
+014100******************************************************************SCASH40P
+014200* Now return to CICS                                              SCASH40P
+014300     IF WS-SAVED-EIBCALEN IS GREATER THAN 0                       SCASH40P
+014400        MOVE WS-CASH-EXT-DATA(1:WS-SAVED-EIBCALEN)                SCASH40P
+014500          TO DFHCOMMAREA(1:WS-SAVED-EIBCALEN)                     SCASH40P
+014600     END-IF.                                                      SCASH40P
+014700     EXEC CICS                                                    SCASH40P
+014800          RETURN                                                  SCASH40P
+014900     END-EXEC.                                                    SCASH40P
+015000     GOBACK.                                                      SCASH40P
+015100                                                                  SCASH40P
+015200******************************************************************SCASH40P
+015300* Retrieve input data and format it                             * SCASH40P
+015400******************************************************************SCASH40P
+015500 READ-INPUT.                                                      SCASH40P
+015600     MOVE SPACES TO WS-CASH-DATA.                                 SCASH40P
+015700     IF INPUT-FROM-SCREEN                                         SCASH40P
+015800        GO TO READ-INPUT-SCREEN                                   SCASH40P
+015900     END-IF.                                                      SCASH40P
+016000     IF INPUT-FROM-ATM                                            SCASH40P
+016100        GO TO READ-INPUT-ATM                                      SCASH40P
+016200     END-IF.                                                      SCASH40P
+016300                                                                  SCASH40P
+016400     MOVE WS-PROGRAM-ID TO ABEND-CULPRIT.                         SCASH40P
+016500     MOVE '0002' TO ABEND-CODE.                                   SCASH40P
+016600     MOVE 'Cannot determine input source' TO ABEND-REASON.        SCASH40P
+016700     COPY CABENDPO. .                                             SCASH40P
+016800                                                                  SCASH40P
+016900 READ-INPUT-SCREEN.                                               SCASH40P
+017000* Expect the format to be tttt^uuuuu^zzzzzzzzzz^nnnn where:       SCASH40P
+017100*   ^ is a space                                                  SCASH40P
+017200*   tttt is the tranid                                            SCASH40P
+017300*   uuuuu is the userid                                           SCASH40P
+017400*   zzzzzzzzzz is the postal code on file                         SCASH40P
+017500*   nnnn is the new PIN                                           SCASH40P
+017600     MOVE SPACES TO WS-IP-SCREEN-TRAN.                            SCASH40P
+017700     MOVE SPACES TO WS-IP-SCREEN-USERID.                          SCASH40P
+017800     MOVE SPACES TO WS-IP-SCREEN-POST-CODE.                       SCASH40P
+017900     MOVE SPACES TO WS-IP-SCREEN-NEW-PIN.                         SCASH40P
+018000     UNSTRING WS-IP-SCREEN-DATA                                   SCASH40P
+018100        DELIMITED BY ALL SPACES INTO                              SCASH40P
+018200          WS-IP-SCREEN-TRAN                                       SCASH40P
+018300          WS-IP-SCREEN-USERID                                     SCASH40P
+018400          WS-IP-SCREEN-POST-CODE                                  SCASH40P
+018500          WS-IP-SCREEN-NEW-PIN.                                   SCASH40P
+018600     IF WS-IP-SCREEN-USERID IS EQUAL TO SPACES                    SCASH40P
+018700        SET CALL-BUSINESS-LOGIC-NOT-OK TO TRUE                    SCASH40P
+018800        MOVE 'Must send userid' TO CASH-ERROR-MSG                 SCASH40P
+018900     ELSE                                                         SCASH40P
+019000        MOVE WS-IP-SCREEN-USERID TO CASH-SIGNON-ID                SCASH40P
+019100        MOVE WS-IP-SCREEN-USERID TO CASH-USERID                   SCASH40P
+019200        MOVE WS-IP-SCREEN-POST-CODE TO CASH-POST-CODE             SCASH40P
+019300        MOVE WS-IP-SCREEN-NEW-PIN TO CASH-NEW-PIN                 SCASH40P
+019400     END-IF.                                                      SCASH40P
+019500     GO TO READ-INPUT-EXIT.                                       SCASH40P
+019600                                                                  SCASH40P
+019700 READ-INPUT-ATM.                                                  SCASH40P
+019800     MOVE ATM-IP00-USERID TO CASH-SIGNON-ID.                      SCASH40P
+019900     MOVE ATM-IP00-USERID TO CASH-USERID.                         SCASH40P
+020000     MOVE ATM-IP00-POST-CODE TO CASH-POST-CODE.                   SCASH40P
+020100     MOVE ATM-IP00-NEW-PIN TO CASH-NEW-PIN.                       SCASH40P
+020200     GO TO READ-INPUT-EXIT.                                       SCASH40P
+020300                                                                  SCASH40P
+020400 READ-INPUT-EXIT.                                                 SCASH40P
+020500     EXIT.                                                        SCASH40P
+020600                                                                  SCASH40P
+020700******************************************************************SCASH40P
+020800* Build the output screen and send it                           * SCASH40P
+020900******************************************************************SCASH40P
+021000 SEND-OUTPUT.                                                     SCASH40P
+021100     IF INPUT-FROM-SCREEN                                         SCASH40P
+021200        GO TO SEND-OUTPUT-TO-SCREEN                               SCASH40P
+021300     END-IF.                                                      SCASH40P
+021400     IF INPUT-FROM-ATM                                            SCASH40P
+021500        GO TO SEND-OUTPUT-TO-ATM                                  SCASH40P
+021600     END-IF.                                                      SCASH40P
+021700                                                                  SCASH40P
+021800     MOVE WS-PROGRAM-ID TO ABEND-CULPRIT.                         SCASH40P
+021900     MOVE '0003' TO ABEND-CODE.                                   SCASH40P
+022000     MOVE 'Cannot determine output dest' TO ABEND-REASON.         SCASH40P
+022100     COPY CABENDPO.                                               SCASH40P
+022200     GOBACK.                                                      SCASH40P
+022300                                                                  SCASH40P
+022400 SEND-OUTPUT-TO-SCREEN.                                           SCASH40P
+022500     MOVE 1 TO WS-SUB1.                                           SCASH40P
+022600     MOVE LOW-VALUES TO WS-OP-SCREEN-DATA.                        SCASH40P
+022700                                                                  SCASH40P
+022800     MOVE 'Input:' TO WS-OP-SCREEN-DATA(WS-SUB1:6).               SCASH40P
+022900     ADD 80 TO WS-SUB1.                                           SCASH40P
+023000                                                                  SCASH40P
+023100     MOVE WS-IP-SCREEN-DATA(1:WS-IP-SCREEN-LENGTH)                SCASH40P
+023200       TO WS-OP-SCREEN-DATA(WS-SUB1:WS-IP-SCREEN-LENGTH).         SCASH40P
+023300     COMPUTE WS-LEN1 = (((WS-IP-SCREEN-LENGTH + 79) / 80 ) * 80). SCASH40P
+023400     ADD WS-LEN1 TO WS-SUB1.                                      SCASH40P
+023500                                                                  SCASH40P
+023600     ADD 80 TO WS-SUB1.                                           SCASH40P
+023700                                                                  SCASH40P
+023800     MOVE 'Output:' TO WS-OP-SCREEN-DATA(WS-SUB1:7).              SCASH40P
+023900     ADD 80 TO WS-SUB1.                                           SCASH40P
+024000                                                                  SCASH40P
+024100     MOVE 'CASH-ERROR-MSG:'                                       SCASH40P
+024200       TO WS-OP-SCREEN-DATA(WS-SUB1:15).                          SCASH40P
+024300     ADD 80 TO WS-SUB1.                                           SCASH40P
+024400                                                                  SCASH40P
+024500     MOVE CASH-ERROR-MSG                                          SCASH40P
+024600       TO WS-OP-SCREEN-DATA(WS-SUB1:LENGTH OF CASH-ERROR-MSG).    SCASH40P
+024700     COMPUTE WS-LEN1 = (((lENGTH OF CASH-ERROR-MSG + 79)          SCASH40P
+024800                         / 80 ) * 80).                            SCASH40P
+024900     ADD WS-LEN1 TO WS-SUB1.                                      SCASH40P
+025000                                                                  SCASH40P
+025100     MOVE 'USER-DETAILS:' TO WS-OP-SCREEN-DATA(WS-SUB1:13).       SCASH40P
+025200     ADD 80 TO WS-SUB1.                                           SCASH40P
+025300                                                                  SCASH40P
+025400     MOVE CASH-USER-DETAILS TO WS-OP-SCREEN-DATA(WS-SUB1:5).      SCASH40P
+025500     COMPUTE WS-LEN1 = (((lENGTH OF CASH-USER-DETAILS + 79)       SCASH40P
+025600                         / 80 ) * 80).                            SCASH40P
+025700     ADD WS-LEN1 TO WS-SUB1.                                      SCASH40P
+025800                                                                  SCASH40P
+025900     MOVE 'CASH-PIN-STATUS:' TO WS-OP-SCREEN-DATA(WS-SUB1:17).    SCASH40P
+026000     ADD 80 TO WS-SUB1.                                           SCASH40P
+026100                                                                  SCASH40P
+026200     MOVE CASH-PIN-STATUS TO WS-OP-SCREEN-DATA(WS-SUB1:1).        SCASH40P
+026300     ADD 80 TO WS-SUB1.                                           SCASH40P
+026400                                                                  SCASH40P
+026500     EXEC CICS SEND                                               SCASH40P
+026600                    FROM(WS-OP-SCREEN-DATA)                       SCASH40P
+026700                    LENGTH(WS-SUB1)                               SCASH40P
+026800                    ERASE                                         SCASH40P
+026900     END-EXEC.                                                    SCASH40P
+027000     GO TO SEND-OUTPUT-EXIT.                                      SCASH40P
+027100                                                                  SCASH40P
+027200 SEND-OUTPUT-TO-ATM.                                              SCASH40P
+027300     MOVE SPACES TO ATM-OP-DATA.                                  SCASH40P
+027400* Move in userid and any error message                            SCASH40P
+027500     MOVE CASH-ERROR-MSG TO ATM-OP-ERR-MSG.                       SCASH40P
+027600     MOVE CASH-USERID TO ATM-OP-USERID.                           SCASH40P
+027700     MOVE CASH-PIN-STATUS TO ATM-OP-PIN-STATUS.                   SCASH40P
+027800                                                                  SCASH40P
+027900 SEND-OUTPUT-EXIT.                                                SCASH40P
+028000     EXIT.                                                        SCASH40P
