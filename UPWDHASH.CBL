@@ -0,0 +1,83 @@
+000100***************************************************************** UPWDHASH
+000200*                                                               * UPWDHASH
+000300*   Copyright (C) 1998-2006 Micro Focus. All Rights Reserved.   * UPWDHASH
+000400*   This demonstration program is provided for use by users     * UPWDHASH
+000500*   of Micro Focus products and may be used, modified and       * UPWDHASH
+000600*   distributed as part of your application provided that       * UPWDHASH
+000700*   you properly acknowledge the copyright of Micro Focus       * UPWDHASH
+000800*   in this material.                                           * UPWDHASH
+000900*                                                               * UPWDHASH
+001000***************************************************************** UPWDHASH
+001100                                                                  UPWDHASH
+001200***************************************************************** UPWDHASH
+001300* Program:     UPWDHASH.CBL                                     * UPWDHASH
+001400* Function:    One-way hash of a users signon password for      * UPWDHASH
+001500*              storage                                          * UPWDHASH
+001600***************************************************************** UPWDHASH
+001700                                                                  UPWDHASH
+001800 IDENTIFICATION DIVISION.                                         UPWDHASH
+001900 PROGRAM-ID.                                                      UPWDHASH
+002000     UPWDHASH.                                                    UPWDHASH
+002100 DATE-WRITTEN.                                                    UPWDHASH
+002200     September 2007.                                              UPWDHASH
+002300 DATE-COMPILED.                                                   UPWDHASH
+002400     Today.                                                       UPWDHASH
+002500                                                                  UPWDHASH
+002600 ENVIRONMENT DIVISION.                                            UPWDHASH
+002700                                                                  UPWDHASH
+002800 DATA DIVISION.                                                   UPWDHASH
+002900 WORKING-STORAGE SECTION.                                         UPWDHASH
+003000 01  WS-MISC-STORAGE.                                             UPWDHASH
+003100   05  WS-PROGRAM-ID                         PIC X(8)             UPWDHASH
+003200       VALUE 'UPWDHASH'.                                          UPWDHASH
+003300   05  WS-PSWD-CHARS                         PIC X(5).            UPWDHASH
+003400   05  WS-SUB                                PIC S9(4) COMP.      UPWDHASH
+003500   05  WS-CHAR                               PIC X(1).            UPWDHASH
+003600   05  WS-CHAR-POS                           PIC S9(4) COMP.      UPWDHASH
+003700   05  WS-HASH-ACCUM                         PIC 9(8).            UPWDHASH
+003800   05  WS-HASH-MULT                          PIC 9(12).           UPWDHASH
+003900   05  WS-HASH-WORK                          PIC 9(10).           UPWDHASH
+004000   05  WS-HASH-REM                           PIC 9(8).            UPWDHASH
+004100 01  WS-COLLATE-TABLE.                                            UPWDHASH
+004200   05  WS-COLLATE-TBL-1                      PIC X(48)            UPWDHASH
+004300       VALUE ' !"#$%&''()*+,-./0123456789:;<=>?@ABCDEFGHIJKLMNO'. UPWDHASH
+004400   05  WS-COLLATE-TBL-2                      PIC X(47)            UPWDHASH
+004500       VALUE 'PQRSTUVWXYZ[\]^_`abcdefghijklmnopqrstuvwxyz{|}~'.   UPWDHASH
+004600 01  WS-COLLATE-TBL REDEFINES WS-COLLATE-TABLE                    UPWDHASH
+004700                                              PIC X(95).          UPWDHASH
+004800                                                                  UPWDHASH
+004900 LINKAGE SECTION.                                                 UPWDHASH
+005000 01  LK-HASH-PSWD                            PIC X(5).            UPWDHASH
+005100 01  LK-HASH-VALUE                           PIC X(8).            UPWDHASH
+005200                                                                  UPWDHASH
+005300 PROCEDURE DIVISION USING LK-HASH-PSWD                            UPWDHASH
+005400                          LK-HASH-VALUE.                          UPWDHASH
+005500     MOVE LK-HASH-PSWD TO WS-PSWD-CHARS.                          UPWDHASH
+005600     MOVE 0 TO WS-SUB.                                            UPWDHASH
+005700     MOVE 0 TO WS-HASH-ACCUM.                                     UPWDHASH
+005800     PERFORM HASH-ONE-CHAR 5 TIMES.                               UPWDHASH
+005900     COMPUTE WS-HASH-WORK = (WS-HASH-ACCUM * 9901) + 7919.        UPWDHASH
+006000     DIVIDE WS-HASH-WORK BY 99999989 GIVING WS-HASH-WORK          UPWDHASH
+006100            REMAINDER WS-HASH-REM.                                UPWDHASH
+006200     MOVE WS-HASH-REM TO LK-HASH-VALUE.                           UPWDHASH
+006300     GOBACK.                                                      UPWDHASH
+006400                                                                  UPWDHASH
+006500******************************************************************UPWDHASH
+006600* Fold one character of the password into the running hash      * UPWDHASH
+006700* value using its position in the printable character set,      * UPWDHASH
+006800* so the result depends on every byte of the password and       * UPWDHASH
+006900* not a numeric reinterpretation of it - safe for any           * UPWDHASH
+007000* printable character, not just digits.                         * UPWDHASH
+007100******************************************************************UPWDHASH
+007200 HASH-ONE-CHAR.                                                   UPWDHASH
+007300     ADD 1 TO WS-SUB.                                             UPWDHASH
+007400     MOVE WS-PSWD-CHARS (WS-SUB:1) TO WS-CHAR.                    UPWDHASH
+007500     MOVE 0 TO WS-CHAR-POS.                                       UPWDHASH
+007600     INSPECT WS-COLLATE-TBL TALLYING WS-CHAR-POS                  UPWDHASH
+007700         FOR CHARACTERS BEFORE INITIAL WS-CHAR.                   UPWDHASH
+007800     COMPUTE WS-HASH-MULT = (WS-HASH-ACCUM * 131) +               UPWDHASH
+007900         (WS-CHAR-POS * WS-SUB) + 17.                             UPWDHASH
+008000     DIVIDE WS-HASH-MULT BY 99999989 GIVING WS-HASH-WORK          UPWDHASH
+008100            REMAINDER WS-HASH-ACCUM.                              UPWDHASH
+008200                                                                  UPWDHASH
+008300* $ Version 5.94a sequenced on Sunday 9 Aug 2026 at 5:00pm        UPWDHASH
