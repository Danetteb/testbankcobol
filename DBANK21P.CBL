@@ -0,0 +1,188 @@
+000100***************************************************************** DBANK21P
+000200*                                                               * DBANK21P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK21P
+000400*   This demonstration program is provided for use by users     * DBANK21P
+000500*   of Micro Focus products and may be used, modified and       * DBANK21P
+000600*   distributed as part of your application provided that       * DBANK21P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK21P
+000800*   in this material.                                           * DBANK21P
+000900*                                                               * DBANK21P
+001000***************************************************************** DBANK21P
+001100                                                                  DBANK21P
+001200***************************************************************** DBANK21P
+001300* Program:     DBANK21P.CBL                                     * DBANK21P
+001400* Function:    Flag, resolve or reject a customer dispute       * DBANK21P
+001500*              against a BNKLEDG entry, VSAM version            * DBANK21P
+001600***************************************************************** DBANK21P
+001700                                                                  DBANK21P
+001800 IDENTIFICATION DIVISION.                                         DBANK21P
+001900 PROGRAM-ID.                                                      DBANK21P
+002000     DBANK21P.                                                    DBANK21P
+002100 DATE-WRITTEN.                                                    DBANK21P
+002200     September 2007.                                              DBANK21P
+002300 DATE-COMPILED.                                                   DBANK21P
+002400     Today.                                                       DBANK21P
+002500                                                                  DBANK21P
+002600 ENVIRONMENT DIVISION.                                            DBANK21P
+002700                                                                  DBANK21P
+002800 DATA DIVISION.                                                   DBANK21P
+002900                                                                  DBANK21P
+003000 WORKING-STORAGE SECTION.                                         DBANK21P
+003100 01  WS-MISC-STORAGE.                                             DBANK21P
+003200   05  WS-PROGRAM-ID                         PIC X(8)             DBANK21P
+003300       VALUE 'DBANK21P'.                                          DBANK21P
+003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK21P
+003500   05  WS-RESP                               PIC S9(8) COMP.      DBANK21P
+003600   05  WS-BNKLEDG-RID                        PIC X(26).           DBANK21P
+003700                                                                  DBANK21P
+003800 01  WS-BNKLEDG-REC.                                              DBANK21P
+003900 COPY CBANKVLG.                                                   DBANK21P
+004000                                                                  DBANK21P
+004100 01  WS-COMMAREA.                                                 DBANK21P
+004200 COPY CBANKD21.                                                   DBANK21P
+004300                                                                  DBANK21P
+004400 COPY CABENDD.                                                    DBANK21P
+004500                                                                  DBANK21P
+004600 LINKAGE SECTION.                                                 DBANK21P
+004700 01  DFHCOMMAREA.                                                 DBANK21P
+004800   05  LK-COMMAREA                           PIC X(1)             DBANK21P
+004900       OCCURS 1 TO 4096 TIMES                                     DBANK21P
+005000         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK21P
+005100                                                                  DBANK21P
+005200 COPY CENTRY.                                                     DBANK21P
+005300***************************************************************** DBANK21P
+005400* Move the passed data to our area                              * DBANK21P
+005500***************************************************************** DBANK21P
+005600     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK21P
+005700     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK21P
+005800                                                                  DBANK21P
+005900***************************************************************** DBANK21P
+006000* Initialize our output area                                    * DBANK21P
+006100***************************************************************** DBANK21P
+006200     MOVE SPACES TO CD21O-DATA.                                   DBANK21P
+006300     SET CD21O-UPDATE-OK TO TRUE.                                 DBANK21P
+006400                                                                  DBANK21P
+006500***************************************************************** DBANK21P
+006600* Get hold of the ledger entry being disputed, for update       * DBANK21P
+006700***************************************************************** DBANK21P
+006800     MOVE CD21I-TIMESTAMP TO WS-BNKLEDG-RID.                      DBANK21P
+006900     EXEC CICS READ FILE('BNKLEDG')                               DBANK21P
+007000                    UPDATE                                        DBANK21P
+007100                    INTO(WS-BNKLEDG-REC)                          DBANK21P
+007200                    LENGTH(LENGTH OF WS-BNKLEDG-REC)              DBANK21P
+007300                    RIDFLD(WS-BNKLEDG-RID)                        DBANK21P
+007400                    RESP(WS-RESP)                                 DBANK21P
+007500     END-EXEC.                                                    DBANK21P
+007600     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DBANK21P
+007700        SET CD21O-UPDATE-FAIL TO TRUE                             DBANK21P
+007800        MOVE 'Transaction not found' TO CD21O-MSG                 DBANK21P
+007900        GO TO DBANK21P-EXIT                                       DBANK21P
+008000     END-IF.                                                      DBANK21P
+008100                                                                  DBANK21P
+008200***************************************************************** DBANK21P
+008300* Make sure the caller owns this entry before letting them      * DBANK21P
+008400* change its dispute status                                     * DBANK21P
+008500***************************************************************** DBANK21P
+008600     IF CD21I-ACCNO IS NOT EQUAL TO BLG-REC-ACCNO                 DBANK21P
+008700        SET CD21O-UPDATE-FAIL TO TRUE                             DBANK21P
+008800        MOVE 'Transaction not found' TO CD21O-MSG                 DBANK21P
+008900        GO TO DBANK21P-EXIT                                       DBANK21P
+009000     END-IF.                                                      DBANK21P
+009100                                                                  DBANK21P
+009200***************************************************************** DBANK21P
+009300* Apply the requested change to the dispute status              * DBANK21P
+009400***************************************************************** DBANK21P
+009500     EVALUATE TRUE                                                DBANK21P
+009600       WHEN CD21I-FLAG                                            DBANK21P
+009700         PERFORM FLAG-DISPUTE THRU                                DBANK21P
+009800                 FLAG-DISPUTE-EXIT                                DBANK21P
+009900       WHEN CD21I-RESOLVE                                         DBANK21P
+010000         PERFORM RESOLVE-DISPUTE THRU                             DBANK21P
+010100                 RESOLVE-DISPUTE-EXIT                             DBANK21P
+010200       WHEN CD21I-REJECT                                          DBANK21P
+010300         PERFORM REJECT-DISPUTE THRU                              DBANK21P
+010400                 REJECT-DISPUTE-EXIT                              DBANK21P
+010500       WHEN OTHER                                                 DBANK21P
+010600         SET CD21O-UPDATE-FAIL TO TRUE                            DBANK21P
+010700         MOVE 'Bad request code' TO CD21O-MSG                     DBANK21P
+010800     END-EVALUATE.                                                DBANK21P
+010900                                                                  DBANK21P
+011000     IF CD21O-UPDATE-FAIL                                         DBANK21P
+011100        GO TO DBANK21P-EXIT                                       DBANK21P
+011200     END-IF.                                                      DBANK21P
+011300                                                                  DBANK21P
+011400***************************************************************** DBANK21P
+011500* Rewrite the ledger entry with its new dispute status          * DBANK21P
+011600***************************************************************** DBANK21P
+011700     EXEC CICS REWRITE FILE('BNKLEDG')                            DBANK21P
+011800                       FROM(WS-BNKLEDG-REC)                       DBANK21P
+011900                       LENGTH(LENGTH OF WS-BNKLEDG-REC)           DBANK21P
+012000                       RESP(WS-RESP)                              DBANK21P
+012100     END-EXEC.                                                    DBANK21P
+012200     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DBANK21P
+012300        SET CD21O-UPDATE-FAIL TO TRUE                             DBANK21P
+012400        MOVE 'Update failed' TO CD21O-MSG                         DBANK21P
+012500        GO TO DBANK21P-EXIT                                       DBANK21P
+012600     END-IF.                                                      DBANK21P
+012700     MOVE BLG-REC-DISPUTE-STATUS TO CD21O-DISPUTE-STATUS.         DBANK21P
+012800                                                                  DBANK21P
+012900 DBANK21P-EXIT.                                                   DBANK21P
+013000                                                                  DBANK21P
+013100***************************************************************** DBANK21P
+013200* Move the result back to the callers area                      * DBANK21P
+013300***************************************************************** DBANK21P
+013400     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK21P
+013500                                                                  DBANK21P
+013600***************************************************************** DBANK21P
+013700* Return to our caller                                          * DBANK21P
+013800***************************************************************** DBANK21P
+013900 COPY CRETURN.                                                    DBANK21P
+014000                                                                  DBANK21P
+014100***************************************************************** DBANK21P
+014200* Customer is opening a new dispute. Only allowed from the      * DBANK21P
+014300* not-disputed state so an existing dispute cannot be           * DBANK21P
+014400* overwritten by flagging it again                              * DBANK21P
+014500***************************************************************** DBANK21P
+014600 FLAG-DISPUTE.                                                    DBANK21P
+014700     IF NOT BLG-REC-NOT-DISPUTED                                  DBANK21P
+014800        SET CD21O-UPDATE-FAIL TO TRUE                             DBANK21P
+014900        MOVE 'Already disputed' TO CD21O-MSG                      DBANK21P
+015000        GO TO FLAG-DISPUTE-EXIT                                   DBANK21P
+015100     END-IF.                                                      DBANK21P
+015200     SET BLG-REC-DISPUTE-OPEN TO TRUE.                            DBANK21P
+015300     MOVE CD21I-REASON TO BLG-REC-DISPUTE-REASON.                 DBANK21P
+015400     MOVE 'Dispute recorded' TO CD21O-MSG.                        DBANK21P
+015500 FLAG-DISPUTE-EXIT.                                               DBANK21P
+015600     EXIT.                                                        DBANK21P
+015700                                                                  DBANK21P
+015800***************************************************************** DBANK21P
+015900* Staff are resolving an open dispute in the customer's favour  * DBANK21P
+016000***************************************************************** DBANK21P
+016100 RESOLVE-DISPUTE.                                                 DBANK21P
+016200     IF NOT BLG-REC-DISPUTE-OPEN                                  DBANK21P
+016300        SET CD21O-UPDATE-FAIL TO TRUE                             DBANK21P
+016400        MOVE 'No open dispute' TO CD21O-MSG                       DBANK21P
+016500        GO TO RESOLVE-DISPUTE-EXIT                                DBANK21P
+016600     END-IF.                                                      DBANK21P
+016700     SET BLG-REC-DISPUTE-RESOLVED TO TRUE.                        DBANK21P
+016800     MOVE CD21I-REASON TO BLG-REC-DISPUTE-REASON.                 DBANK21P
+016900     MOVE 'Dispute resolved' TO CD21O-MSG.                        DBANK21P
+017000 RESOLVE-DISPUTE-EXIT.                                            DBANK21P
+017100     EXIT.                                                        DBANK21P
+017200                                                                  DBANK21P
+017300***************************************************************** DBANK21P
+017400* Staff are rejecting an open dispute                           * DBANK21P
+017500***************************************************************** DBANK21P
+017600 REJECT-DISPUTE.                                                  DBANK21P
+017700     IF NOT BLG-REC-DISPUTE-OPEN                                  DBANK21P
+017800        SET CD21O-UPDATE-FAIL TO TRUE                             DBANK21P
+017900        MOVE 'No open dispute' TO CD21O-MSG                       DBANK21P
+018000        GO TO REJECT-DISPUTE-EXIT                                 DBANK21P
+018100     END-IF.                                                      DBANK21P
+018200     SET BLG-REC-DISPUTE-REJECTED TO TRUE.                        DBANK21P
+018300     MOVE CD21I-REASON TO BLG-REC-DISPUTE-REASON.                 DBANK21P
+018400     MOVE 'Dispute rejected' TO CD21O-MSG.                        DBANK21P
+018500 REJECT-DISPUTE-EXIT.                                             DBANK21P
+018600     EXIT.                                                        DBANK21P
+018700                                                                  DBANK21P
+018800* $ Version 5.94a sequenced on Thursday 20 Sep 2007 at 9:00am     DBANK21P
