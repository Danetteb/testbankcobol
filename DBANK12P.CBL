@@ -0,0 +1,127 @@
+000100******************************************************************DBANK12P
+000200*                                                                 DBANK12P
+000300* Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.     * DBANK12P
+000400* This demonstration program is provided for use by users       * DBANK12P
+000500* of Micro Focus products and may be used, modified and         * DBANK12P
+000600* distributed as part of your application provided that         * DBANK12P
+000700* you properly acknowledge the copyright of Micro Focus         * DBANK12P
+000800* in this material.                                             * DBANK12P
+000900*                                                                 DBANK12P
+001000******************************************************************DBANK12P
+001100                                                                  DBANK12P
+001200******************************************************************DBANK12P
+001300* Program:     DBANK12P.CBL                                     * DBANK12P
+001400* Function:    Maintain self-service ATM enrollment and daily   * DBANK12P
+001500*              withdrawal limit held against a bank account,    * DBANK12P
+001600*              VSAM Version                                     * DBANK12P
+001700******************************************************************DBANK12P
+001800                                                                  DBANK12P
+001900  IDENTIFICATION DIVISION.                                        DBANK12P
+002000  PROGRAM-ID.                                                     DBANK12P
+002100      DBANK12P.                                                   DBANK12P
+002200  DATE-WRITTEN.                                                   DBANK12P
+002300      September 2007.                                             DBANK12P
+002400  DATE-COMPILED.                                                  DBANK12P
+002500      Today.                                                      DBANK12P
+002600                                                                  DBANK12P
+002700  ENVIRONMENT DIVISION.                                           DBANK12P
+002800                                                                  DBANK12P
+002900  DATA DIVISION.                                                  DBANK12P
+003000                                                                  DBANK12P
+003100  WORKING-STORAGE SECTION.                                        DBANK12P
+003200  01  WS-MISC-STORAGE.                                            DBANK12P
+003300    05  WS-PROGRAM-ID                         PIC X(8)            DBANK12P
+003400        VALUE 'DBANK12P'.                                         DBANK12P
+003500    05  WS-COMMAREA-LENGTH                    PIC 9(5).           DBANK12P
+003600    05  WS-READ-TOKEN                         PIC S9(8) COMP.     DBANK12P
+003700    05  WS-RESP                               PIC S9(8) COMP.     DBANK12P
+003800    05  WS-BNKACC-RID                         PIC X(9).           DBANK12P
+003900                                                                  DBANK12P
+004000  01  WS-BNKACC-REC.                                              DBANK12P
+004100  COPY CBANKVAC.                                                  DBANK12P
+004200                                                                  DBANK12P
+004300  01  WS-COMMAREA.                                                DBANK12P
+004400  COPY CBANKD12.                                                  DBANK12P
+004500                                                                  DBANK12P
+004600  COPY CABENDD.                                                   DBANK12P
+004700                                                                  DBANK12P
+004800  LINKAGE SECTION.                                                DBANK12P
+004900  01  DFHCOMMAREA.                                                DBANK12P
+005000    05  LK-COMMAREA                           PIC X(1)            DBANK12P
+005100        OCCURS 1 TO 4096 TIMES                                    DBANK12P
+005200          DEPENDING ON WS-COMMAREA-LENGTH.                        DBANK12P
+005300                                                                  DBANK12P
+005400  COPY CENTRY.                                                    DBANK12P
+005500 *****************************************************************DBANK12P
+005600 * Move the passed data to our area                              *DBANK12P
+005700 *****************************************************************DBANK12P
+005800      MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.           DBANK12P
+005900      MOVE DFHCOMMAREA TO WS-COMMAREA.                            DBANK12P
+006000                                                                  DBANK12P
+006100 *****************************************************************DBANK12P
+006200 * Initialize our output area                                    *DBANK12P
+006300 *****************************************************************DBANK12P
+006400      MOVE SPACES TO CD12O-DATA.                                  DBANK12P
+006500      SET CD12O-UPDATE-FAIL TO TRUE.                              DBANK12P
+006600                                                                  DBANK12P
+006700 *****************************************************************DBANK12P
+006800 * Try to get the account so we can update it                    *DBANK12P
+006900 *****************************************************************DBANK12P
+007000      MOVE CD12I-ACCNO TO WS-BNKACC-RID.                          DBANK12P
+007100      EXEC CICS READ FILE('BNKACC')                               DBANK12P
+007200                     UPDATE                                       DBANK12P
+007300                     INTO(WS-BNKACC-REC)                          DBANK12P
+007400                     LENGTH(LENGTH OF WS-BNKACC-REC)              DBANK12P
+007500                     RIDFLD(WS-BNKACC-RID)                        DBANK12P
+007600                     TOKEN(WS-READ-TOKEN)                         DBANK12P
+007700                     RESP(WS-RESP)                                DBANK12P
+007800      END-EXEC.                                                   DBANK12P
+007900                                                                  DBANK12P
+008000 *****************************************************************DBANK12P
+008100 * Did we get the record OK                                      *DBANK12P
+008200 *****************************************************************DBANK12P
+008300      IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                  DBANK12P
+008400         MOVE 'Unable to read account details' TO CD12O-MSG       DBANK12P
+008500         GO TO DBANK12P-EXIT                                      DBANK12P
+008600      END-IF.                                                     DBANK12P
+008700                                                                  DBANK12P
+008800 *****************************************************************DBANK12P
+008900 * Apply the new ATM enrollment status and daily limit           *DBANK12P
+009000 *****************************************************************DBANK12P
+009100      IF CD12I-ATM-ENABLED IS EQUAL TO 'Y'                        DBANK12P
+009200         SET BAC-REC-ATM-IS-ENABLED TO TRUE                       DBANK12P
+009300         MOVE CD12I-ATM-DAY-LIMIT TO BAC-REC-ATM-DAY-LIMIT        DBANK12P
+009400      ELSE                                                        DBANK12P
+009500         SET BAC-REC-ATM-IS-DISABLED TO TRUE                      DBANK12P
+009600         MOVE ZERO TO BAC-REC-ATM-DAY-LIMIT                       DBANK12P
+009700      END-IF.                                                     DBANK12P
+009800                                                                  DBANK12P
+009900 *****************************************************************DBANK12P
+010000 * Rewrite the account with the new ATM details                  *DBANK12P
+010100 *****************************************************************DBANK12P
+010200      EXEC CICS REWRITE FILE('BNKACC')                            DBANK12P
+010300                        FROM(WS-BNKACC-REC)                       DBANK12P
+010400                        LENGTH(LENGTH OF WS-BNKACC-REC)           DBANK12P
+010500                        TOKEN(WS-READ-TOKEN)                      DBANK12P
+010600                        RESP(WS-RESP)                             DBANK12P
+010700      END-EXEC.                                                   DBANK12P
+010800      IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                  DBANK12P
+010900         MOVE 'Unable to rewrite account details' TO CD12O-MSG    DBANK12P
+011000         GO TO DBANK12P-EXIT                                      DBANK12P
+011100      END-IF.                                                     DBANK12P
+011200                                                                  DBANK12P
+011300      SET CD12O-UPDATE-OK TO TRUE.                                DBANK12P
+011400      MOVE 'ATM enrollment details updated' TO CD12O-MSG.         DBANK12P
+011500                                                                  DBANK12P
+011600  DBANK12P-EXIT.                                                  DBANK12P
+011700 *****************************************************************DBANK12P
+011800 * Move the result back to the callers area                      *DBANK12P
+011900 *****************************************************************DBANK12P
+012000      MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).      DBANK12P
+012100                                                                  DBANK12P
+012200 *****************************************************************DBANK12P
+012300 * Return to our caller                                          *DBANK12P
+012400 *****************************************************************DBANK12P
+012500  COPY CRETURN.                                                   DBANK12P
+012600                                                                  DBANK12P
+012700* $ Version 5.94a sequenced on Wednesday 19 Sep 2007 at 2:00pm    DBANK12P
