@@ -0,0 +1,239 @@
+000100******************************************************************DBANK15P
+000200*                                                                 DBANK15P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK15P
+000400*   This demonstration program is provided for use by users     * DBANK15P
+000500*   of Micro Focus products and may be used, modified and       * DBANK15P
+000600*   distributed as part of your application provided that       * DBANK15P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK15P
+000800*   in this material.                                           * DBANK15P
+000900*                                                                 DBANK15P
+001000******************************************************************DBANK15P
+001100                                                                  DBANK15P
+001200******************************************************************DBANK15P
+001300* Program:     DBANK15P.CBL                                     * DBANK15P
+001400* Function:    Search/report on transactions across all         * DBANK15P
+001500*              accounts, by date range, amount range or         * DBANK15P
+001600*              sub-type                                         * DBANK15P
+001700*              VSAM Version                                     * DBANK15P
+001800******************************************************************DBANK15P
+001900                                                                  DBANK15P
+002000 IDENTIFICATION DIVISION.                                         DBANK15P
+002100 PROGRAM-ID.                                                      DBANK15P
+002200     DBANK15P.                                                    DBANK15P
+002300 DATE-WRITTEN.                                                    DBANK15P
+002400     September 2007.                                              DBANK15P
+002500 DATE-COMPILED.                                                   DBANK15P
+002600     Today.                                                       DBANK15P
+002700                                                                  DBANK15P
+002800 ENVIRONMENT DIVISION.                                            DBANK15P
+002900                                                                  DBANK15P
+003000 DATA DIVISION.                                                   DBANK15P
+003100                                                                  DBANK15P
+003200 WORKING-STORAGE SECTION.                                         DBANK15P
+003300 01  WS-MISC-STORAGE.                                             DBANK15P
+003400   05  WS-PROGRAM-ID                         PIC X(8)             DBANK15P
+003500       VALUE 'DBANK15P'.                                          DBANK15P
+003600   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK15P
+003700   05  WS-SUB1                               PIC S9(4) COMP.      DBANK15P
+003800   05  WS-SUB2                               PIC S9(4) COMP.      DBANK15P
+003900   05  WS-FETCH-COUNT                        PIC S9(4) COMP.      DBANK15P
+004000   05  WS-RESP                               PIC S9(8) COMP.      DBANK15P
+004100   05  WS-WORK1                              PIC S9(15) COMP-3.   DBANK15P
+004200   05  WS-WORK2                              PIC S9(15) COMP-3.   DBANK15P
+004300   05  WS-BNKLEDG-RID                         PIC X(26).          DBANK15P
+004400   05  WS-BNKLEDG-RID-R REDEFINES WS-BNKLEDG-RID.                 DBANK15P
+004500     10  WS-BNKLEDG-RID-DATE                  PIC X(10).          DBANK15P
+004600     10  WS-BNKLEDG-RID-DOT1                  PIC X(1).           DBANK15P
+004700     10  WS-BNKLEDG-RID-TIME                  PIC X(15).          DBANK15P
+004800     10  WS-BNKLEDG-RID-TIME-R REDEFINES                          DBANK15P
+004900           WS-BNKLEDG-RID-TIME.                                   DBANK15P
+005000       15  WS-BNKLEDG-RID-HH                  PIC 9(2).           DBANK15P
+005100       15  WS-BNKLEDG-RID-DOT2                PIC X(1).           DBANK15P
+005200       15  WS-BNKLEDG-RID-MM                  PIC 9(2).           DBANK15P
+005300       15  WS-BNKLEDG-RID-DOT3                PIC X(1).           DBANK15P
+005400       15  WS-BNKLEDG-RID-SS                  PIC 9(2).           DBANK15P
+005500       15  WS-BNKLEDG-RID-DOT4                PIC X(1).           DBANK15P
+005600       15  WS-BNKLEDG-RID-DEC                 PIC 9(6).           DBANK15P
+005700                                                                  DBANK15P
+005800 01  WS-BNKLEDG-REC.                                              DBANK15P
+005900 COPY CBANKVLG.                                                   DBANK15P
+006000                                                                  DBANK15P
+006100 COPY CBANKTXD.                                                   DBANK15P
+006200                                                                  DBANK15P
+006300 01  WS-COMMAREA.                                                 DBANK15P
+006400 COPY CBANKD15.                                                   DBANK15P
+006500                                                                  DBANK15P
+006600 COPY CABENDD.                                                    DBANK15P
+006700                                                                  DBANK15P
+006800 LINKAGE SECTION.                                                 DBANK15P
+006900 01  DFHCOMMAREA.                                                 DBANK15P
+007000   05  LK-COMMAREA                           PIC X(1)             DBANK15P
+007100       OCCURS 1 TO 4096 TIMES                                     DBANK15P
+007200         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK15P
+007300                                                                  DBANK15P
+007400 COPY CENTRY.                                                     DBANK15P
+007500******************************************************************DBANK15P
+007600* Move the passed data to our area                              * DBANK15P
+007700******************************************************************DBANK15P
+007800     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK15P
+007900     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK15P
+008000                                                                  DBANK15P
+008100******************************************************************DBANK15P
+008200* Initialize our output area                                    * DBANK15P
+008300******************************************************************DBANK15P
+008400     MOVE SPACES TO CD15O-DATA.                                   DBANK15P
+008500                                                                  DBANK15P
+008600******************************************************************DBANK15P
+008700* Setup the start position for the browse. Unlike DBANK05P      * DBANK15P
+008800* this browses the PRIMARY key (BLG-REC-TIMESTAMP) so that      * DBANK15P
+008900* transactions for every account are seen, not just one account * DBANK15P
+009000******************************************************************DBANK15P
+009100     MOVE CD15I-START-ID TO WS-BNKLEDG-RID.                       DBANK15P
+009200* We can't do a GT or LT, only GTEQ, as we can with DL1 or SQL.  *DBANK15P
+009300* Thus we will 'fix' the search key by adjusting the time stamp  *DBANK15P
+009400* up by 1 if we are going GT. We will convert the time part of   *DBANK15P
+009500* the timestamp (hh:mm:ss.dddddd) to a single number being the   *DBANK15P
+009600* number of milli-sec. We then add or subtract 1 as appropriate  *DBANK15P
+009700* and then convert it back. This should work for any time that  * DBANK15P
+009800* doesn't show as 23:59:59.999999 as this will cause a change    *DBANK15P
+009900* in the date.                                                   *DBANK15P
+010000     IF CD15-START-HIGH                                           DBANK15P
+010100        COMPUTE WS-WORK1 =                                        DBANK15P
+010200                (WS-BNKLEDG-RID-HH * 60 * 60 * 1000000) +         DBANK15P
+010300                (WS-BNKLEDG-RID-MM * 60 * 1000000) +              DBANK15P
+010400                (WS-BNKLEDG-RID-SS * 1000000) +                   DBANK15P
+010500                WS-BNKLEDG-RID-DEC                                DBANK15P
+010600        ADD 1 TO WS-WORK1                                         DBANK15P
+010700        DIVIDE 1000000 INTO WS-WORK1                              DBANK15P
+010800          GIVING WS-WORK2                                         DBANK15P
+010900            REMAINDER WS-BNKLEDG-RID-DEC                          DBANK15P
+011000        MOVE WS-WORK2 TO WS-WORK1                                 DBANK15P
+011100        DIVIDE 60 INTO WS-WORK1                                   DBANK15P
+011200          GIVING WS-WORK2                                         DBANK15P
+011300            REMAINDER WS-BNKLEDG-RID-SS                           DBANK15P
+011400        MOVE WS-WORK2 TO WS-WORK1                                 DBANK15P
+011500        DIVIDE 60 INTO WS-WORK1                                   DBANK15P
+011600          GIVING WS-WORK2                                         DBANK15P
+011700            REMAINDER WS-BNKLEDG-RID-MM                           DBANK15P
+011800        MOVE WS-WORK2 TO WS-WORK1                                 DBANK15P
+011900        MOVE WS-WORK1 TO WS-BNKLEDG-RID-HH                        DBANK15P
+012000     END-IF.                                                      DBANK15P
+012100     EXEC CICS STARTBR FILE('BNKLEDG')                            DBANK15P
+012200                       RIDFLD(WS-BNKLEDG-RID)                     DBANK15P
+012300                       GTEQ                                       DBANK15P
+012400     END-EXEC.                                                    DBANK15P
+012500                                                                  DBANK15P
+012600     MOVE 0 TO WS-SUB1.                                           DBANK15P
+012700     MOVE 0 TO WS-FETCH-COUNT.                                    DBANK15P
+012800                                                                  DBANK15P
+012900******************************************************************DBANK15P
+013000* Now attempt to get the requested records                      * DBANK15P
+013100******************************************************************DBANK15P
+013200 TRANSACTION-FETCH-LOOP.                                          DBANK15P
+013300     ADD 1 TO WS-FETCH-COUNT.                                     DBANK15P
+013400     IF CD15-START-EQUAL OR                                       DBANK15P
+013500        CD15-START-HIGH                                           DBANK15P
+013600        EXEC CICS READNEXT FILE('BNKLEDG')                        DBANK15P
+013700                           INTO(WS-BNKLEDG-REC)                   DBANK15P
+013800                           LENGTH(LENGTH OF WS-BNKLEDG-REC)       DBANK15P
+013900                           RIDFLD(WS-BNKLEDG-RID)                 DBANK15P
+014000                           RESP(WS-RESP)                          DBANK15P
+014100        END-EXEC                                                  DBANK15P
+014200     END-IF.                                                      DBANK15P
+014300* If we are reading 'low' then we need to read backwards. This is*DBANK15P
+014400* OK except we want the record prior to the one with the        * DBANK15P
+014500* provided key so we throw away the 1st record.                 * DBANK15P
+014600     IF CD15-START-LOW                                            DBANK15P
+014700        EXEC CICS READPREV FILE('BNKLEDG')                        DBANK15P
+014800                           INTO(WS-BNKLEDG-REC)                   DBANK15P
+014900                           LENGTH(LENGTH OF WS-BNKLEDG-REC)       DBANK15P
+015000                           RIDFLD(WS-BNKLEDG-RID)                 DBANK15P
+015100                           RESP(WS-RESP)                          DBANK15P
+015200        END-EXEC                                                  DBANK15P
+015300        IF WS-FETCH-COUNT IS EQUAL TO 1                           DBANK15P
+015400           EXEC CICS READPREV FILE('BNKLEDG')                     DBANK15P
+015500                              INTO(WS-BNKLEDG-REC)                DBANK15P
+015600                              LENGTH(LENGTH OF WS-BNKLEDG-REC)    DBANK15P
+015700                              RIDFLD(WS-BNKLEDG-RID)              DBANK15P
+015800                              RESP(WS-RESP)                       DBANK15P
+015900           END-EXEC                                               DBANK15P
+016000        END-IF                                                    DBANK15P
+016100     END-IF.                                                      DBANK15P
+016200                                                                  DBANK15P
+016300******************************************************************DBANK15P
+016400* Did we get a record at all                                    * DBANK15P
+016500******************************************************************DBANK15P
+016600     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DBANK15P
+016700        SET CD15-NO-MORE-DATA TO TRUE                             DBANK15P
+016800        GO TO TRANSACTION-FETCH-LOOP-EXIT                         DBANK15P
+016900     END-IF.                                                      DBANK15P
+017000                                                                  DBANK15P
+017100******************************************************************DBANK15P
+017200* Match the optional person, account, date range, amount       *  DBANK15P
+017300* range and sub-type filters supplied by the caller            *  DBANK15P
+017500******************************************************************DBANK15P
+017900     IF CD15I-PID IS NOT EQUAL TO SPACES AND                      DBANK15P
+018000        CD15I-PID IS NOT EQUAL TO BLG-REC-PID                     DBANK15P
+018100        GO TO TRANSACTION-FETCH-LOOP                              DBANK15P
+018200     END-IF.                                                      DBANK15P
+018300     IF CD15I-ACC IS NOT EQUAL TO SPACES AND                      DBANK15P
+018400        CD15I-ACC IS NOT EQUAL TO BLG-REC-ACCNO                   DBANK15P
+018500        GO TO TRANSACTION-FETCH-LOOP                              DBANK15P
+018600     END-IF.                                                      DBANK15P
+018700     IF CD15I-DATE-FROM IS NOT EQUAL TO SPACES AND                DBANK15P
+018800        BLG-REC-TIMESTAMP (1:10) IS LESS THAN CD15I-DATE-FROM     DBANK15P
+018900        GO TO TRANSACTION-FETCH-LOOP                              DBANK15P
+019000     END-IF.                                                      DBANK15P
+019100     IF CD15I-DATE-TO IS NOT EQUAL TO SPACES AND                  DBANK15P
+019200        BLG-REC-TIMESTAMP (1:10) IS GREATER THAN CD15I-DATE-TO    DBANK15P
+019300        GO TO TRANSACTION-FETCH-LOOP                              DBANK15P
+019400     END-IF.                                                      DBANK15P
+019500     IF CD15-AMT-RANGE-ON                                         DBANK15P
+019600        IF BLG-REC-AMOUNT IS LESS THAN CD15I-AMT-FROM OR          DBANK15P
+019700           BLG-REC-AMOUNT IS GREATER THAN CD15I-AMT-TO            DBANK15P
+019800           GO TO TRANSACTION-FETCH-LOOP                           DBANK15P
+019900        END-IF                                                    DBANK15P
+020000     END-IF.                                                      DBANK15P
+020100     IF CD15I-SUBTYPE IS NOT EQUAL TO SPACES AND                  DBANK15P
+020200        CD15I-SUBTYPE IS NOT EQUAL TO BLG-REC-SUB-TYPE            DBANK15P
+020300        GO TO TRANSACTION-FETCH-LOOP                              DBANK15P
+020400     END-IF.                                                      DBANK15P
+020500                                                                  DBANK15P
+020600******************************************************************DBANK15P
+020700* We already have as many entries as the screen can show - just * DBANK15P
+020800* note that there are more and stop browsing                    * DBANK15P
+020900******************************************************************DBANK15P
+021000     IF WS-SUB1 IS EQUAL TO 9                                     DBANK15P
+021100        SET CD15-IS-MORE-DATA TO TRUE                             DBANK15P
+021200        GO TO TRANSACTION-FETCH-LOOP-EXIT                         DBANK15P
+021300     END-IF.                                                      DBANK15P
+021400     ADD 1 TO WS-SUB1.                                            DBANK15P
+021500                                                                  DBANK15P
+021600******************************************************************DBANK15P
+021700* We got a matching record ok, save the details                 * DBANK15P
+021800******************************************************************DBANK15P
+021900     SET CD15-IS-DATA TO TRUE.                                    DBANK15P
+022000     MOVE BLG-REC-PID TO CD15O-PID (WS-SUB1).                     DBANK15P
+022100     MOVE BLG-REC-ACCNO TO CD15O-ACC-NO (WS-SUB1).                DBANK15P
+022200     MOVE BLG-REC-TIMESTAMP TO CD15O-ID (WS-SUB1).                DBANK15P
+022300     MOVE BLG-REC-AMOUNT TO CD15O-AMT-N (WS-SUB1).                DBANK15P
+022400     MOVE BLG-REC-SUB-TYPE TO CD15O-SUBTYPE (WS-SUB1).            DBANK15P
+022500     MOVE BLG-REC-DATA-OLD TO TXN-T1-OLD.                         DBANK15P
+022600     MOVE TXN-T1-OLD-DESC TO CD15O-DESC (WS-SUB1).                DBANK15P
+022700     GO TO TRANSACTION-FETCH-LOOP.                                DBANK15P
+022800                                                                  DBANK15P
+022900 TRANSACTION-FETCH-LOOP-EXIT.                                     DBANK15P
+023000     EXEC CICS ENDBR FILE('BNKLEDG')                              DBANK15P
+023100     END-EXEC.                                                    DBANK15P
+023200                                                                  DBANK15P
+023300******************************************************************DBANK15P
+023400* Move the result back to the callers area                      * DBANK15P
+023500******************************************************************DBANK15P
+023600     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK15P
+023700                                                                  DBANK15P
+023800******************************************************************DBANK15P
+023900* Return to our caller                                          * DBANK15P
+024000******************************************************************DBANK15P
+024100 COPY CRETURN.                                                    DBANK15P
+024200                                                                  DBANK15P
+024300* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      DBANK15P
