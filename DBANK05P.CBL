@@ -37,25 +37,25 @@
 003700   05  WS-RESP                               PIC S9(8) COMP.      DBANK05P
 003800   05  WS-WORK1                              PIC S9(15) COMP-3.   DBANK05P
 003900   05  WS-WORK2                              PIC S9(15) COMP-3.   DBANK05P
-004000   05  WS-BNKTXN-AIX1-RID                    PIC X(35).           DBANK05P
-004100   05  WS-BNKTXN-AIX1-RID-R REDEFINES WS-BNKTXN-AIX1-RID.         DBANK05P
-004200     10  WS-BNKTXN-AIX1-RID-ACC              PIC X(9).            DBANK05P
-004300     10  WS-BNKTXN-AIX1-RID-STAMP.                                DBANK05P
-004400       15  WS-BNKTXN-AIX1-RID-DATE           PIC X(10).           DBANK05P
-004500       15  WS-BNKTXN-AIX1-RID-DOT1           PIC X(1).            DBANK05P
-004600       15  WS-BNKTXN-AIX1-RID-TIME           PIC X(15).           DBANK05P
-004700       15  WS-BNKTXN-AIX1-RID-TIME-R REDEFINES                    DBANK05P
-004800             WS-BNKTXN-AIX1-RID-TIME.                             DBANK05P
-004900         20  WS-BNKTXN-AIX1-RID-HH           PIC 9(2).            DBANK05P
-005000         20  WS-BNKTXN-AIX1-RID-DOT2         PIC X(1).            DBANK05P
-005100         20  WS-BNKTXN-AIX1-RID-MM           PIC 9(2).            DBANK05P
-005200         20  WS-BNKTXN-AIX1-RID-DOT3         PIC X(1).            DBANK05P
-005300         20  WS-BNKTXN-AIX1-RID-SS           PIC 9(2).            DBANK05P
-005400         20  WS-BNKTXN-AIX1-RID-DOT4         PIC X(1).            DBANK05P
-005500         20  WS-BNKTXN-AIX1-RID-DEC          PIC 9(6).            DBANK05P
+004000   05  WS-BNKLEDG-AIX1-RID                    PIC X(35).          DBANK05P
+004100   05  WS-BNKLEDG-AIX1-RID-R REDEFINES WS-BNKLEDG-AIX1-RID.       DBANK05P
+004200     10  WS-BNKLEDG-AIX1-RID-ACC              PIC X(9).           DBANK05P
+004300     10  WS-BNKLEDG-AIX1-RID-STAMP.                               DBANK05P
+004400       15  WS-BNKLEDG-AIX1-RID-DATE           PIC X(10).          DBANK05P
+004500       15  WS-BNKLEDG-AIX1-RID-DOT1           PIC X(1).           DBANK05P
+004600       15  WS-BNKLEDG-AIX1-RID-TIME           PIC X(15).          DBANK05P
+004700       15  WS-BNKLEDG-AIX1-RID-TIME-R REDEFINES                   DBANK05P
+004800             WS-BNKLEDG-AIX1-RID-TIME.                            DBANK05P
+004900         20  WS-BNKLEDG-AIX1-RID-HH           PIC 9(2).           DBANK05P
+005000         20  WS-BNKLEDG-AIX1-RID-DOT2         PIC X(1).           DBANK05P
+005100         20  WS-BNKLEDG-AIX1-RID-MM           PIC 9(2).           DBANK05P
+005200         20  WS-BNKLEDG-AIX1-RID-DOT3         PIC X(1).           DBANK05P
+005300         20  WS-BNKLEDG-AIX1-RID-SS           PIC 9(2).           DBANK05P
+005400         20  WS-BNKLEDG-AIX1-RID-DOT4         PIC X(1).           DBANK05P
+005500         20  WS-BNKLEDG-AIX1-RID-DEC          PIC 9(6).           DBANK05P
 005600                                                                  DBANK05P
-005700 01  WS-BNKTXN-REC.                                               DBANK05P
-005800 COPY CBANKVTX.                                                   DBANK05P
+005700 01  WS-BNKLEDG-REC.                                              DBANK05P
+005800 COPY CBANKVLG.                                                   DBANK05P
 005900                                                                  DBANK05P
 006000 COPY CBANKTXD.                                                   DBANK05P
 006100                                                                  DBANK05P
@@ -93,8 +93,8 @@
 009300***************************************************************** DBANK05P
 009400* Setup the start position for the browse                       * DBANK05P
 009500***************************************************************** DBANK05P
-009600     MOVE CD05I-ACC TO WS-BNKTXN-AIX1-RID-ACC.                    DBANK05P
-009700     MOVE CD05I-START-ID TO WS-BNKTXN-AIX1-RID-STAMP.             DBANK05P
+009600     MOVE CD05I-ACC TO WS-BNKLEDG-AIX1-RID-ACC.                   DBANK05P
+009700     MOVE CD05I-START-ID TO WS-BNKLEDG-AIX1-RID-STAMP.            DBANK05P
 009800* We can't do a GT or LT, only GTEQ, as we can with DL1 or SQL.   DBANK05P
 009900* Thus we will 'fix' the search key by adjusting the time stamp   DBANK05P
 010000* up by 1 if we are going GT.                                     DBANK05P
@@ -105,27 +105,27 @@
 010500* will cause a change in the date.                                DBANK05P
 010600     IF CD05-START-HIGH                                           DBANK05P
 010700        COMPUTE WS-WORK1 =                                        DBANK05P
-010800                (WS-BNKTXN-AIX1-RID-HH * 60 * 60 * 1000000) +     DBANK05P
-010900                (WS-BNKTXN-AIX1-RID-MM * 60 * 1000000) +          DBANK05P
-011000                (WS-BNKTXN-AIX1-RID-SS * 1000000) +               DBANK05P
-011100                WS-BNKTXN-AIX1-RID-DEC                            DBANK05P
+010800                (WS-BNKLEDG-AIX1-RID-HH * 60 * 60 * 1000000) +    DBANK05P
+010900                (WS-BNKLEDG-AIX1-RID-MM * 60 * 1000000) +         DBANK05P
+011000                (WS-BNKLEDG-AIX1-RID-SS * 1000000) +              DBANK05P
+011100                WS-BNKLEDG-AIX1-RID-DEC                           DBANK05P
 011200        ADD 1 TO WS-WORK1                                         DBANK05P
 011300        DIVIDE 1000000 INTO WS-WORK1                              DBANK05P
 011400          GIVING WS-WORK2                                         DBANK05P
-011500            REMAINDER WS-BNKTXN-AIX1-RID-DEC                      DBANK05P
+011500            REMAINDER WS-BNKLEDG-AIX1-RID-DEC                     DBANK05P
 011600        MOVE WS-WORK2 TO WS-WORK1                                 DBANK05P
 011700        DIVIDE 60 INTO WS-WORK1                                   DBANK05P
 011800          GIVING WS-WORK2                                         DBANK05P
-011900            REMAINDER WS-BNKTXN-AIX1-RID-SS                       DBANK05P
+011900            REMAINDER WS-BNKLEDG-AIX1-RID-SS                      DBANK05P
 012000        MOVE WS-WORK2 TO WS-WORK1                                 DBANK05P
 012100        DIVIDE 60 INTO WS-WORK1                                   DBANK05P
 012200          GIVING WS-WORK2                                         DBANK05P
-012300            REMAINDER WS-BNKTXN-AIX1-RID-MM                       DBANK05P
+012300            REMAINDER WS-BNKLEDG-AIX1-RID-MM                      DBANK05P
 012400        MOVE WS-WORK2 TO WS-WORK1                                 DBANK05P
-012500        MOVE WS-WORK1 TO WS-BNKTXN-AIX1-RID-HH                    DBANK05P
+012500        MOVE WS-WORK1 TO WS-BNKLEDG-AIX1-RID-HH                   DBANK05P
 012600     END-IF.                                                      DBANK05P
-012700     EXEC CICS STARTBR FILE('BNKTXN1')                            DBANK05P
-012800                       RIDFLD(WS-BNKTXN-AIX1-RID)                 DBANK05P
+012700     EXEC CICS STARTBR FILE('BNKLEDG1')                           DBANK05P
+012800                       RIDFLD(WS-BNKLEDG-AIX1-RID)                DBANK05P
 012900                       GTEQ                                       DBANK05P
 013000     END-EXEC.                                                    DBANK05P
 013100                                                                  DBANK05P
@@ -142,10 +142,10 @@
 014200     END-IF.                                                      DBANK05P
 014300     IF CD05-START-EQUAL OR                                       DBANK05P
 014400        CD05-START-HIGH                                           DBANK05P
-014500        EXEC CICS READNEXT FILE('BNKTXN1')                        DBANK05P
-014600                           INTO(WS-BNKTXN-REC)                    DBANK05P
-014700                           LENGTH(LENGTH OF WS-BNKTXN-REC)        DBANK05P
-014800                           RIDFLD(WS-BNKTXN-AIX1-RID)             DBANK05P
+014500        EXEC CICS READNEXT FILE('BNKLEDG1')                       DBANK05P
+014600                           INTO(WS-BNKLEDG-REC)                   DBANK05P
+014700                           LENGTH(LENGTH OF WS-BNKLEDG-REC)       DBANK05P
+014800                           RIDFLD(WS-BNKLEDG-AIX1-RID)            DBANK05P
 014900                           RESP(WS-RESP)                          DBANK05P
 015000        END-EXEC                                                  DBANK05P
 015100     END-IF.                                                      DBANK05P
@@ -153,17 +153,17 @@
 015300* OK except we want the record prior to the on with the provided  DBANK05P
 015400* key so we throw away the 1st record.                            DBANK05P
 015500     IF CD05-START-LOW                                            DBANK05P
-015600        EXEC CICS READPREV FILE('BNKTXN1')                        DBANK05P
-015700                           INTO(WS-BNKTXN-REC)                    DBANK05P
-015800                           LENGTH(LENGTH OF WS-BNKTXN-REC)        DBANK05P
-015900                           RIDFLD(WS-BNKTXN-AIX1-RID)             DBANK05P
+015600        EXEC CICS READPREV FILE('BNKLEDG1')                       DBANK05P
+015700                           INTO(WS-BNKLEDG-REC)                   DBANK05P
+015800                           LENGTH(LENGTH OF WS-BNKLEDG-REC)       DBANK05P
+015900                           RIDFLD(WS-BNKLEDG-AIX1-RID)            DBANK05P
 016000                           RESP(WS-RESP)                          DBANK05P
 016100        END-EXEC                                                  DBANK05P
 016200        IF WS-SUB1 IS EQUAL TO 1                                  DBANK05P
-016300           EXEC CICS READPREV FILE('BNKTXN1')                     DBANK05P
-016400                              INTO(WS-BNKTXN-REC)                 DBANK05P
-016500                              LENGTH(LENGTH OF WS-BNKTXN-REC)     DBANK05P
-016600                              RIDFLD(WS-BNKTXN-AIX1-RID)          DBANK05P
+016300           EXEC CICS READPREV FILE('BNKLEDG1')                    DBANK05P
+016400                              INTO(WS-BNKLEDG-REC)                DBANK05P
+016500                              LENGTH(LENGTH OF WS-BNKLEDG-REC)    DBANK05P
+016600                              RIDFLD(WS-BNKLEDG-AIX1-RID)         DBANK05P
 016700                              RESP(WS-RESP)                       DBANK05P
 016800           END-EXEC                                               DBANK05P
 016900        END-IF                                                    DBANK05P
@@ -182,11 +182,11 @@
 018200        MOVE WS-SUB1 TO WS-SUB2                                   DBANK05P
 018300     END-IF.                                                      DBANK05P
 018400     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       DBANK05P
-018500        IF CD05I-ACC IS EQUAL TO BTX-REC-ACCNO                    DBANK05P
+018500        IF CD05I-ACC IS EQUAL TO BLG-REC-ACCNO                    DBANK05P
 018600           SET CD05-IS-DATA TO TRUE                               DBANK05P
-018700           MOVE BTX-REC-TIMESTAMP TO CD05O-ID (WS-SUB2)           DBANK05P
-018800           MOVE BTX-REC-AMOUNT TO CD05O-AMT-N (WS-SUB2)           DBANK05P
-018900           MOVE BTX-REC-DATA-OLD TO TXN-T1-OLD                    DBANK05P
+018700           MOVE BLG-REC-TIMESTAMP TO CD05O-ID (WS-SUB2)           DBANK05P
+018800           MOVE BLG-REC-AMOUNT TO CD05O-AMT-N (WS-SUB2)           DBANK05P
+018900           MOVE BLG-REC-DATA-OLD TO TXN-T1-OLD                    DBANK05P
 019000           MOVE TXN-T1-OLD-DESC TO CD05O-DESC (WS-SUB2)           DBANK05P
 019100           GO TO TRANSACTION-FETCH-LOOP                           DBANK05P
 019200        ELSE                                                      DBANK05P
@@ -199,7 +199,7 @@
 019900     END-IF.                                                      DBANK05P
 020000                                                                  DBANK05P
 020100 TRANSACTION-FETCH-LOOP-EXIT.                                     DBANK05P
-020200     EXEC CICS ENDBR FILE('BNKTXN1')                              DBANK05P
+020200     EXEC CICS ENDBR FILE('BNKLEDG1')                             DBANK05P
 020300     END-EXEC.                                                    DBANK05P
 020400                                                                  DBANK05P
 020500***************************************************************** DBANK05P
