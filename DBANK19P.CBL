@@ -0,0 +1,231 @@
+000100***************************************************************** DBANK19P
+000200*                                                               * DBANK19P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK19P
+000400*   This demonstration program is provided for use by users     * DBANK19P
+000500*   of Micro Focus products and may be used, modified and       * DBANK19P
+000600*   distributed as part of your application provided that       * DBANK19P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK19P
+000800*   in this material.                                           * DBANK19P
+000900*                                                               * DBANK19P
+001000***************************************************************** DBANK19P
+001100                                                                  DBANK19P
+001200***************************************************************** DBANK19P
+001300* Program:     DBANK19P.CBL                                     * DBANK19P
+001400* Function:    Open a new account for the signed-on customer,   * DBANK19P
+001500*              VSAM Version                                     * DBANK19P
+001600***************************************************************** DBANK19P
+001700                                                                  DBANK19P
+001800 IDENTIFICATION DIVISION.                                         DBANK19P
+001900 PROGRAM-ID.                                                      DBANK19P
+002000     DBANK19P.                                                    DBANK19P
+002100 DATE-WRITTEN.                                                    DBANK19P
+002200     September 2007.                                              DBANK19P
+002300 DATE-COMPILED.                                                   DBANK19P
+002400     Today.                                                       DBANK19P
+002500                                                                  DBANK19P
+002600 ENVIRONMENT DIVISION.                                            DBANK19P
+002700                                                                  DBANK19P
+002800 DATA DIVISION.                                                   DBANK19P
+002900                                                                  DBANK19P
+003000 WORKING-STORAGE SECTION.                                         DBANK19P
+003100 01  WS-MISC-STORAGE.                                             DBANK19P
+003200   05  WS-PROGRAM-ID                         PIC X(8)             DBANK19P
+003300       VALUE 'DBANK19P'.                                          DBANK19P
+003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK19P
+003500   05  WS-RESP                               PIC S9(8) COMP.      DBANK19P
+003600   05  WS-BNKCUST-RID                        PIC X(5).            DBANK19P
+003700   05  WS-BNKATYP-RID                        PIC X(1).            DBANK19P
+003800   05  WS-BNKACC-RID                         PIC X(9).            DBANK19P
+003900   05  WS-HIGH-ACCNO                         PIC X(9)             DBANK19P
+004000       VALUE '100000000'.                                         DBANK19P
+004100   05  WS-HIGH-ACCNO-N REDEFINES WS-HIGH-ACCNO                    DBANK19P
+004200                                         PIC 9(9).                DBANK19P
+004300   05  WS-BNKLEDG-RID                         PIC X(26).          DBANK19P
+004400                                                                  DBANK19P
+004500 01  WS-TWOS-COMP.                                                DBANK19P
+004600   05  WS-TWOS-COMP-LEN                      PIC S9(4) COMP.      DBANK19P
+004700   05  WS-TWOS-COMP-INPUT                    PIC X(256).          DBANK19P
+004800   05  WS-TWOS-COMP-OUTPUT                   PIC X(256).          DBANK19P
+004900                                                                  DBANK19P
+005000 COPY CTSTAMPD.                                                   DBANK19P
+005100                                                                  DBANK19P
+005200 01  WS-BNKCUST-REC.                                              DBANK19P
+005300 COPY CBANKVCS.                                                   DBANK19P
+005400                                                                  DBANK19P
+005500 01  WS-BNKATYP-REC.                                              DBANK19P
+005600 COPY CBANKVAT.                                                   DBANK19P
+005700                                                                  DBANK19P
+005800 01  WS-BNKACC-REC.                                               DBANK19P
+005900 COPY CBANKVAC.                                                   DBANK19P
+006000                                                                  DBANK19P
+006100 01  WS-BNKLEDG-REC.                                              DBANK19P
+006200 COPY CBANKVLG.                                                   DBANK19P
+006300                                                                  DBANK19P
+006400 COPY CBANKTXD.                                                   DBANK19P
+006500                                                                  DBANK19P
+006600 01  WS-COMMAREA.                                                 DBANK19P
+006700 COPY CBANKD19.                                                   DBANK19P
+006800                                                                  DBANK19P
+006900 COPY CABENDD.                                                    DBANK19P
+007000                                                                  DBANK19P
+007100 LINKAGE SECTION.                                                 DBANK19P
+007200 01  DFHCOMMAREA.                                                 DBANK19P
+007300   05  LK-COMMAREA                           PIC X(1)             DBANK19P
+007400       OCCURS 1 TO 4096 TIMES                                     DBANK19P
+007500         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK19P
+007600                                                                  DBANK19P
+007700 COPY CENTRY.                                                     DBANK19P
+007800***************************************************************** DBANK19P
+007900* Move the passed data to our area                              * DBANK19P
+008000***************************************************************** DBANK19P
+008100     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK19P
+008200     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK19P
+008300                                                                  DBANK19P
+008400***************************************************************** DBANK19P
+008500* Initialize our output area                                    * DBANK19P
+008600***************************************************************** DBANK19P
+008700     MOVE SPACES TO CD19O-DATA.                                   DBANK19P
+008800     SET CD19O-SAVE-FAIL TO TRUE.                                 DBANK19P
+008900                                                                  DBANK19P
+009000***************************************************************** DBANK19P
+009100* The customer must already exist                               * DBANK19P
+009200***************************************************************** DBANK19P
+009300     MOVE CD19I-PID TO WS-BNKCUST-RID.                            DBANK19P
+009400     EXEC CICS READ FILE('BNKCUST')                               DBANK19P
+009500                    INTO(WS-BNKCUST-REC)                          DBANK19P
+009600                    LENGTH(LENGTH OF WS-BNKCUST-REC)              DBANK19P
+009700                    RIDFLD(WS-BNKCUST-RID)                        DBANK19P
+009800                    RESP(WS-RESP)                                 DBANK19P
+009900     END-EXEC.                                                    DBANK19P
+010000     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DBANK19P
+010100        MOVE 'Customer not found' TO CD19O-MSG                    DBANK19P
+010200        GO TO DBANK19P-EXIT                                       DBANK19P
+010300     END-IF.                                                      DBANK19P
+010400                                                                  DBANK19P
+010500***************************************************************** DBANK19P
+010600* The account type requested must be a valid one                * DBANK19P
+010700***************************************************************** DBANK19P
+010800     MOVE CD19I-TYPE TO WS-BNKATYP-RID.                           DBANK19P
+010900     EXEC CICS READ FILE('BNKATYPE')                              DBANK19P
+011000                    INTO(WS-BNKATYP-REC)                          DBANK19P
+011100                    LENGTH(LENGTH OF WS-BNKATYP-REC)              DBANK19P
+011200                    RIDFLD(WS-BNKATYP-RID)                        DBANK19P
+011300                    RESP(WS-RESP)                                 DBANK19P
+011400     END-EXEC.                                                    DBANK19P
+011500     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DBANK19P
+011600        MOVE 'Invalid account type' TO CD19O-MSG                  DBANK19P
+011700        GO TO DBANK19P-EXIT                                       DBANK19P
+011800     END-IF.                                                      DBANK19P
+011900                                                                  DBANK19P
+012000***************************************************************** DBANK19P
+012100* Find the highest account number currently on file, so we can  * DBANK19P
+012200* allocate the next one                                         * DBANK19P
+012300***************************************************************** DBANK19P
+012400     MOVE HIGH-VALUES TO WS-BNKACC-RID.                           DBANK19P
+012500     EXEC CICS STARTBR FILE('BNKACC')                             DBANK19P
+012600                       RIDFLD(WS-BNKACC-RID)                      DBANK19P
+012700                       GTEQ                                       DBANK19P
+012800     END-EXEC.                                                    DBANK19P
+012900     EXEC CICS READPREV FILE('BNKACC')                            DBANK19P
+013000                        INTO(WS-BNKACC-REC)                       DBANK19P
+013100                        LENGTH(LENGTH OF WS-BNKACC-REC)           DBANK19P
+013200                        RIDFLD(WS-BNKACC-RID)                     DBANK19P
+013300                        RESP(WS-RESP)                             DBANK19P
+013400     END-EXEC.                                                    DBANK19P
+013500     EXEC CICS ENDBR FILE('BNKACC')                               DBANK19P
+013600     END-EXEC.                                                    DBANK19P
+013700     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       DBANK19P
+013800        MOVE BAC-REC-ACCNO TO WS-HIGH-ACCNO                       DBANK19P
+013900     END-IF.                                                      DBANK19P
+014000     ADD 1 TO WS-HIGH-ACCNO-N.                                    DBANK19P
+014100                                                                  DBANK19P
+014200***************************************************************** DBANK19P
+014300* Build and write the new account record                        * DBANK19P
+014400***************************************************************** DBANK19P
+014500     MOVE SPACES TO WS-BNKACC-REC.                                DBANK19P
+014600     MOVE WS-HIGH-ACCNO TO BAC-REC-ACCNO.                         DBANK19P
+014700     MOVE CD19I-PID TO BAC-REC-PID.                               DBANK19P
+014800     MOVE CD19I-TYPE TO BAC-REC-TYPE.                             DBANK19P
+014900     MOVE CD19I-OPENING-DEP TO BAC-REC-BALANCE.                   DBANK19P
+015000     MOVE ZERO TO BAC-REC-LAST-STMT-BAL.                          DBANK19P
+015100     MOVE SPACES TO BAC-REC-LAST-STMT-DTE.                        DBANK19P
+015200     SET BAC-REC-ATM-IS-DISABLED TO TRUE.                         DBANK19P
+015300     MOVE ZERO TO BAC-REC-ATM-DAY-LIMIT.                          DBANK19P
+015400     MOVE SPACES TO BAC-REC-ATM-DAY-DTE.                          DBANK19P
+015500     MOVE ZERO TO BAC-REC-ATM-DAY-AMT.                            DBANK19P
+015600     MOVE ZERO TO BAC-REC-CREDIT-LIMIT.                           DBANK19P
+015700     MOVE SPACES TO BAC-REC-XFER-DATE.                            DBANK19P
+015800     MOVE ZERO TO BAC-REC-XFER-AMOUNT.                            DBANK19P
+015900     MOVE CD19I-CCY-CODE TO BAC-REC-CCY-CODE.                     DBANK19P
+015950     SET BAC-REC-ACC-IS-OPEN TO TRUE.                             DBANK19P
+015960     MOVE CD19I-BRANCH-CODE TO BAC-REC-BRANCH-CODE.               DBANK19P
+016000                                                                  DBANK19P
+016100     MOVE BAC-REC-ACCNO TO WS-BNKACC-RID.                         DBANK19P
+016200     EXEC CICS WRITE FILE('BNKACC')                               DBANK19P
+016300                          FROM(WS-BNKACC-REC)                     DBANK19P
+016400                          LENGTH(LENGTH OF WS-BNKACC-REC)         DBANK19P
+016500                          RIDFLD(WS-BNKACC-RID)                   DBANK19P
+016600                          KEYLENGTH(LENGTH OF WS-BNKACC-RID)      DBANK19P
+016700                          RESP(WS-RESP)                           DBANK19P
+016800     END-EXEC.                                                    DBANK19P
+016900     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DBANK19P
+017000        MOVE 'Unable to open new account' TO CD19O-MSG            DBANK19P
+017100        GO TO DBANK19P-EXIT                                       DBANK19P
+017200     END-IF.                                                      DBANK19P
+017300                                                                  DBANK19P
+017400***************************************************************** DBANK19P
+017500* If there was an opening deposit, write an audit record for it * DBANK19P
+017600***************************************************************** DBANK19P
+017700     IF CD19I-OPENING-DEP IS GREATER THAN ZERO                    DBANK19P
+017800        COPY CTSTAMPP.                                            DBANK19P
+017900        MOVE SPACES TO WS-BNKLEDG-REC.                            DBANK19P
+018000        MOVE CD19I-PID TO BLG-REC-PID.                            DBANK19P
+018100        MOVE '1' TO BLG-REC-TYPE.                                 DBANK19P
+018200        MOVE '2' TO BLG-REC-SUB-TYPE.                             DBANK19P
+018300        MOVE BAC-REC-ACCNO TO BLG-REC-ACCNO.                      DBANK19P
+018400        MOVE WS-TIMESTAMP TO BLG-REC-TIMESTAMP.                   DBANK19P
+018500       MOVE BAC-REC-ACCNO TO BLG-REC-ALTKEY1-ACCNO.               DBANK19P
+018600       MOVE WS-TIMESTAMP TO BLG-REC-ALTKEY1-TIMESTAMP.            DBANK19P
+018700       MOVE CD19I-OPENING-DEP TO BLG-REC-AMOUNT.                  DBANK19P
+018800        MOVE SPACES TO TXN-DATA.                                  DBANK19P
+018900        MOVE 'Opening deposit' TO TXN-T1-OLD-DESC.                DBANK19P
+019000        MOVE TXN-DATA-OLD TO BLG-REC-DATA-OLD.                    DBANK19P
+019100        MOVE TXN-DATA-NEW TO BLG-REC-DATA-NEW.                    DBANK19P
+019200        MOVE WS-TIMESTAMP TO WS-TWOS-COMP-INPUT.                  DBANK19P
+019300        MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.                   DBANK19P
+019400        MOVE LENGTH OF WS-TIMESTAMP TO WS-TWOS-COMP-LEN.          DBANK19P
+019500        CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                    DBANK19P
+019600                              WS-TWOS-COMP-INPUT                  DBANK19P
+019700                              WS-TWOS-COMP-OUTPUT.                DBANK19P
+019800        MOVE WS-TWOS-COMP-OUTPUT TO BLG-REC-TIMESTAMP-FF.         DBANK19P
+019900        MOVE WS-TIMESTAMP TO WS-BNKLEDG-RID.                      DBANK19P
+020000        EXEC CICS WRITE FILE('BNKLEDG')                           DBANK19P
+020100                             FROM(WS-BNKLEDG-REC)                 DBANK19P
+020200                             LENGTH(LENGTH OF WS-BNKLEDG-REC)     DBANK19P
+020300                             RIDFLD(WS-BNKLEDG-RID)               DBANK19P
+020400                             KEYLENGTH(LENGTH OF WS-BNKLEDG-RID)  DBANK19P
+020500                             RESP(WS-RESP)                        DBANK19P
+020600       END-EXEC                                                   DBANK19P
+020650       IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                 DBANK19P
+020670          MOVE 'Account opened but deposit not recorded' TO       DBANK19P
+020680            CD19O-MSG                                             DBANK19P
+020690          GO TO DBANK19P-EXIT                                     DBANK19P
+020695       END-IF                                                     DBANK19P
+020700     END-IF.                                                      DBANK19P
+020800                                                                  DBANK19P
+020900     SET CD19O-SAVE-OK TO TRUE.                                   DBANK19P
+021000     MOVE BAC-REC-ACCNO TO CD19O-ACCNO.                           DBANK19P
+021100     MOVE 'Account opened' TO CD19O-MSG.                          DBANK19P
+021200                                                                  DBANK19P
+021300 DBANK19P-EXIT.                                                   DBANK19P
+021400***************************************************************** DBANK19P
+021500* Move the result back to the callers area                      * DBANK19P
+021600***************************************************************** DBANK19P
+021700     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK19P
+021800                                                                  DBANK19P
+021900***************************************************************** DBANK19P
+022000* Return to our caller                                          * DBANK19P
+022100***************************************************************** DBANK19P
+022200 COPY CRETURN.                                                    DBANK19P
+022300                                                                  DBANK19P
+022400* $ Version 5.94a sequenced on Thursday 20 Sep 2007 at 9:00am     DBANK19P
