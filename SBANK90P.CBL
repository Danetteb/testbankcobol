@@ -289,7 +289,8 @@
 028900     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SBANK90P
 029000     MOVE DDO-DATA TO EXT-OP-DATE.                                SBANK90P
 029100     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SBANK90P
-029200     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         SBANK90P
+029200     CALL 'SCUSTOMP' USING SCREEN-TITLES                          SBANK90P
+029210                            BANK-BRANCH-TITLE.                    SBANK90P
 029300     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SBANK90P
 029400     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SBANK90P
 029500* Move in screen name                                             SBANK90P
