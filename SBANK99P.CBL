@@ -213,7 +213,8 @@
 021300     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SBANK99P
 021400     MOVE DDO-DATA TO EXT-OP-DATE.                                SBANK99P
 021500     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SBANK99P
-021600     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         SBANK99P
+021600     CALL 'SCUSTOMP' USING SCREEN-TITLES                          SBANK99P
+021610                            BANK-BRANCH-TITLE.                    SBANK99P
 021700     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SBANK99P
 021800     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SBANK99P
 021900* Move in userid and any error message                            SBANK99P
