@@ -0,0 +1,137 @@
+000100******************************************************************DHELP02P
+000200*                                                                 DHELP02P
+000300* Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.     * DHELP02P
+000400* This demonstration program is provided for use by users       * DHELP02P
+000500* of Micro Focus products and may be used, modified and         * DHELP02P
+000600* distributed as part of your application provided that         * DHELP02P
+000700* you properly acknowledge the copyright of Micro Focus         * DHELP02P
+000800* in this material.                                             * DHELP02P
+000900*                                                                 DHELP02P
+001000******************************************************************DHELP02P
+001100                                                                  DHELP02P
+001200******************************************************************DHELP02P
+001300* Program:     DHELP02P.CBL                                     * DHELP02P
+001400* Function:    Add or correct a line of screen help text         *DHELP02P
+001500*              VSAM version                                     * DHELP02P
+001600******************************************************************DHELP02P
+001700                                                                  DHELP02P
+001800 IDENTIFICATION DIVISION.                                         DHELP02P
+001900 PROGRAM-ID.                                                      DHELP02P
+002000     DHELP02P.                                                    DHELP02P
+002100 DATE-WRITTEN.                                                    DHELP02P
+002200     September 2007.                                              DHELP02P
+002300 DATE-COMPILED.                                                   DHELP02P
+002400     Today.                                                       DHELP02P
+002500                                                                  DHELP02P
+002600 ENVIRONMENT DIVISION.                                            DHELP02P
+002700                                                                  DHELP02P
+002800 DATA DIVISION.                                                   DHELP02P
+002900                                                                  DHELP02P
+003000 WORKING-STORAGE SECTION.                                         DHELP02P
+003100 01  WS-MISC-STORAGE.                                             DHELP02P
+003200   05  WS-PROGRAM-ID                       PIC X(8)               DHELP02P
+003300       VALUE 'DHELP02P'.                                          DHELP02P
+003400   05  WS-COMMAREA-LENGTH                  PIC 9(5).              DHELP02P
+003500   05  WS-READ-TOKEN                       PIC S9(8) COMP.        DHELP02P
+003600   05  WS-RESP                             PIC S9(8) COMP.        DHELP02P
+003700   05  WS-HELP-RID                         PIC X(8).              DHELP02P
+003800   05  WS-LINE                             PIC 9(2).              DHELP02P
+003900                                                                  DHELP02P
+004000 01  WS-HELP-REC.                                                 DHELP02P
+004100 COPY CHELPVSM.                                                   DHELP02P
+004200                                                                  DHELP02P
+004300 01  WS-COMMAREA.                                                 DHELP02P
+004400 COPY CHELPD02.                                                   DHELP02P
+004500                                                                  DHELP02P
+004600 COPY CABENDD.                                                    DHELP02P
+004700                                                                  DHELP02P
+004800 LINKAGE SECTION.                                                 DHELP02P
+004900 01  DFHCOMMAREA.                                                 DHELP02P
+005000   05  LK-COMMAREA                         PIC X(1)               DHELP02P
+005100       OCCURS 1 TO 4096 TIMES                                     DHELP02P
+005200         DEPENDING ON WS-COMMAREA-LENGTH.                         DHELP02P
+005300                                                                  DHELP02P
+005400 COPY CENTRY.                                                     DHELP02P
+005500******************************************************************DHELP02P
+005600* Move the passed data to our area                              * DHELP02P
+005700******************************************************************DHELP02P
+005800     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DHELP02P
+005900     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DHELP02P
+006000                                                                  DHELP02P
+006100******************************************************************DHELP02P
+006200* Initialize our output area                                    * DHELP02P
+006300******************************************************************DHELP02P
+006400     MOVE SPACES TO HELP02O-DATA.                                 DHELP02P
+006500     SET HELP02-UPDATE-FAIL TO TRUE.                              DHELP02P
+006600                                                                  DHELP02P
+006700******************************************************************DHELP02P
+006800* Validate the line number is in the range the help lookup     *  DHELP02P
+006900* program (DHELP01P) is able to display                        *  DHELP02P
+007000******************************************************************DHELP02P
+007100     MOVE HELP02I-LINE TO WS-LINE.                                DHELP02P
+007200     IF HELP02I-SCRN IS EQUAL TO SPACES                           DHELP02P
+007300        MOVE 'Screen name must be supplied' TO HELP02O-MSG        DHELP02P
+007400        GO TO DHELP02P-EXIT                                       DHELP02P
+007500     END-IF.                                                      DHELP02P
+007600     IF WS-LINE IS LESS THAN 1 OR WS-LINE IS GREATER THAN 19      DHELP02P
+007700        MOVE 'Line number must be 01 thru 19' TO HELP02O-MSG      DHELP02P
+007800        GO TO DHELP02P-EXIT                                       DHELP02P
+007900     END-IF.                                                      DHELP02P
+008000                                                                  DHELP02P
+008100******************************************************************DHELP02P
+008200* Build the key and see if a help line already exists for it   *  DHELP02P
+008300******************************************************************DHELP02P
+008400     MOVE HELP02I-SCRN TO WS-HELP-RID(1:6).                       DHELP02P
+008500     MOVE HELP02I-LINE TO WS-HELP-RID(7:2).                       DHELP02P
+008600     EXEC CICS READ FILE('BNKHELP')                               DHELP02P
+008700                    UPDATE                                        DHELP02P
+008800                    INTO(WS-HELP-REC)                             DHELP02P
+008900                    LENGTH(LENGTH OF WS-HELP-REC)                 DHELP02P
+009000                    RIDFLD(WS-HELP-RID)                           DHELP02P
+009100                    TOKEN(WS-READ-TOKEN)                          DHELP02P
+009200                    RESP(WS-RESP)                                 DHELP02P
+009300     END-EXEC.                                                    DHELP02P
+009400                                                                  DHELP02P
+009500******************************************************************DHELP02P
+009600* Store the new text, adding a new record if one did not exist *  DHELP02P
+009700******************************************************************DHELP02P
+009800     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       DHELP02P
+009900        MOVE HELP02I-TEXT TO HLP-TEXT                             DHELP02P
+010000        EXEC CICS REWRITE FILE('BNKHELP')                         DHELP02P
+010100                          FROM(WS-HELP-REC)                       DHELP02P
+010200                          LENGTH(LENGTH OF WS-HELP-REC)           DHELP02P
+010300                          TOKEN(WS-READ-TOKEN)                    DHELP02P
+010400                          RESP(WS-RESP)                           DHELP02P
+010500        END-EXEC                                                  DHELP02P
+010600     ELSE                                                         DHELP02P
+010700        MOVE HELP02I-SCRN TO HLP-SCRN                             DHELP02P
+010800        MOVE HELP02I-LINE TO HLP-LINE                             DHELP02P
+010900        MOVE HELP02I-TEXT TO HLP-TEXT                             DHELP02P
+011000        EXEC CICS WRITE FILE('BNKHELP')                           DHELP02P
+011100                        FROM(WS-HELP-REC)                         DHELP02P
+011200                        LENGTH(LENGTH OF WS-HELP-REC)             DHELP02P
+011300                        RIDFLD(WS-HELP-RID)                       DHELP02P
+011400                        RESP(WS-RESP)                             DHELP02P
+011500        END-EXEC                                                  DHELP02P
+011600     END-IF.                                                      DHELP02P
+011700                                                                  DHELP02P
+011800     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DHELP02P
+011900        MOVE 'Unable to store help text' TO HELP02O-MSG           DHELP02P
+012000        GO TO DHELP02P-EXIT                                       DHELP02P
+012100     END-IF.                                                      DHELP02P
+012200                                                                  DHELP02P
+012300     SET HELP02-UPDATE-OK TO TRUE.                                DHELP02P
+012400     MOVE 'Help text stored ok' TO HELP02O-MSG.                   DHELP02P
+012500                                                                  DHELP02P
+012600 DHELP02P-EXIT.                                                   DHELP02P
+012700******************************************************************DHELP02P
+012800* Move the result back to the callers area                     *  DHELP02P
+012900******************************************************************DHELP02P
+013000     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DHELP02P
+013100                                                                  DHELP02P
+013200******************************************************************DHELP02P
+013300* Return to our caller                                          * DHELP02P
+013400******************************************************************DHELP02P
+013500 COPY CRETURN.                                                    DHELP02P
+013600                                                                  DHELP02P
+013700* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      DHELP02P
