@@ -37,6 +37,12 @@
 003700   05  WS-RESP                               PIC S9(8) COMP.      DBANK04P
 003800   05  WS-BNKACC-FROM-RID                    PIC X(9).            DBANK04P
 003900   05  WS-BNKACC-TO-RID                      PIC X(9).            DBANK04P
+003910   05  WS-PWD-RESP                           PIC S9(8) COMP.      DBANK04P
+003920   05  WS-BNKPWD-RID                         PIC X(5).            DBANK04P
+003930   05  WS-HASH-VALUE                         PIC X(8).            DBANK04P
+003940   05  WS-XFER-AMOUNT                        PIC S9(9)V99 COMP-3. DBANK04P
+003950   05  WS-APPROVAL-THRESHOLD                 PIC S9(9)V99 COMP-3  DBANK04P
+003960       VALUE 5000.00.                                             DBANK04P
 004000                                                                  DBANK04P
 004100 COPY CTSTAMPD.                                                   DBANK04P
 004200                                                                  DBANK04P
@@ -45,6 +51,9 @@
 004500                                                                  DBANK04P
 004600 01  WS-BNKACC-TO-REC.                                            DBANK04P
 004700 COPY CBANKVAC.                                                   DBANK04P
+004750                                                                  DBANK04P
+004760 01  WS-BNKPWD-REC.                                               DBANK04P
+004770 COPY CBANKVPW.                                                   DBANK04P
 004800                                                                  DBANK04P
 004900 01  WS-COMMAREA.                                                 DBANK04P
 005000 COPY CBANKD04.                                                   DBANK04P
@@ -92,12 +101,30 @@
 009200          TO CD04O-MSG                                            DBANK04P
 009300        GO TO DBANK04P-EXIT                                       DBANK04P
 009400     END-IF.                                                      DBANK04P
+009410     IF BAC-REC-ACC-IS-CLOSED IN WS-BNKACC-FROM-REC               DBANK04P
+009420        MOVE 'FROM account is closed' TO CD04O-MSG                DBANK04P
+009430        GO TO DBANK04P-EXIT                                       DBANK04P
+009440     END-IF.                                                      DBANK04P
 009500     IF CD04I-FROM-OLD-BAL IS NOT EQUAL TO                        DBANK04P
 009600          BAC-REC-BALANCE IN WS-BNKACC-FROM-REC                   DBANK04P
 009700        MOVE 'FROM account balance has changed'                   DBANK04P
 009800          TO CD04O-MSG                                            DBANK04P
 009900        GO TO DBANK04P-EXIT                                       DBANK04P
 010000     END-IF.                                                      DBANK04P
+010050                                                                  DBANK04P
+010060***************************************************************** DBANK04P
+010070* Large transfers need a supervisor to key in their own signon  * DBANK04P
+010080* credentials before the posting is allowed to proceed          * DBANK04P
+010090***************************************************************** DBANK04P
+010091     COMPUTE WS-XFER-AMOUNT =                                     DBANK04P
+010092          CD04I-FROM-OLD-BAL - CD04I-FROM-NEW-BAL.                DBANK04P
+010093     IF WS-XFER-AMOUNT IS GREATER THAN WS-APPROVAL-THRESHOLD      DBANK04P
+010094        PERFORM CHECK-SUPERVISOR THRU                             DBANK04P
+010095                CHECK-SUPERVISOR-EXIT                             DBANK04P
+010096        IF CD04O-UPDATE-FAIL OR CD04O-APPROVAL-REQUIRED           DBANK04P
+010097           GO TO DBANK04P-EXIT                                    DBANK04P
+010098        END-IF                                                    DBANK04P
+010099     END-IF.                                                      DBANK04P
 010100                                                                  DBANK04P
 010200***************************************************************** DBANK04P
 010300* Try to the the 'to' account to check the balance              * DBANK04P
@@ -120,6 +147,10 @@
 012000          TO CD04O-MSG                                            DBANK04P
 012100        GO TO DBANK04P-EXIT                                       DBANK04P
 012200     END-IF.                                                      DBANK04P
+012210     IF BAC-REC-ACC-IS-CLOSED IN WS-BNKACC-TO-REC                 DBANK04P
+012220        MOVE 'TO account is closed' TO CD04O-MSG                  DBANK04P
+012230        GO TO DBANK04P-EXIT                                       DBANK04P
+012240     END-IF.                                                      DBANK04P
 012300     IF CD04I-TO-OLD-BAL IS NOT EQUAL TO                          DBANK04P
 012400          BAC-REC-BALANCE IN WS-BNKACC-TO-REC                     DBANK04P
 012500        MOVE 'TO account balance has changed'                     DBANK04P
@@ -165,16 +196,49 @@
 016500 COPY CTSTAMPP.                                                   DBANK04P
 016600     MOVE WS-TIMESTAMP TO CD04O-TIMESTAMP.                        DBANK04P
 016700     SET CD04O-UPDATE-OK TO TRUE.                                 DBANK04P
-016800                                                                  DBANK04P
-016900 DBANK04P-EXIT.                                                   DBANK04P
-017000***************************************************************** DBANK04P
-017100* Move the result back to the callers area                      * DBANK04P
-017200***************************************************************** DBANK04P
-017300     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK04P
-017400                                                                  DBANK04P
-017500***************************************************************** DBANK04P
-017600* Return to our caller                                          * DBANK04P
-017700***************************************************************** DBANK04P
-017800 COPY CRETURN.                                                    DBANK04P
-017900                                                                  DBANK04P
-018000* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      DBANK04P
+016750     GO TO DBANK04P-EXIT.                                         DBANK04P
+016760                                                                  DBANK04P
+016770***************************************************************** DBANK04P
+016780* Validate the supervisor's own signon PID and password before  * DBANK04P
+016790* letting a large transfer proceed. No PID supplied at all means* DBANK04P
+016800* the caller has not yet prompted for one.                      * DBANK04P
+016810***************************************************************** DBANK04P
+016820 CHECK-SUPERVISOR.                                                DBANK04P
+016830     IF CD04I-SUPER-PID IS EQUAL TO SPACES                        DBANK04P
+016840        SET CD04O-APPROVAL-REQUIRED TO TRUE                       DBANK04P
+016850        MOVE 'Transfer requires supervisor approval'              DBANK04P
+016860          TO CD04O-MSG                                            DBANK04P
+016870        GO TO CHECK-SUPERVISOR-EXIT                               DBANK04P
+016880     END-IF.                                                      DBANK04P
+016890     MOVE CD04I-SUPER-PID TO WS-BNKPWD-RID.                       DBANK04P
+016900     EXEC CICS READ FILE('BNKPWD')                                DBANK04P
+016910                    INTO(WS-BNKPWD-REC)                           DBANK04P
+016920                    LENGTH(LENGTH OF WS-BNKPWD-REC)               DBANK04P
+016930                    RIDFLD(WS-BNKPWD-RID)                         DBANK04P
+016940                    RESP(WS-PWD-RESP)                             DBANK04P
+016950     END-EXEC.                                                    DBANK04P
+016960     IF WS-PWD-RESP IS NOT EQUAL TO DFHRESP(NORMAL)               DBANK04P
+016970        SET CD04O-UPDATE-FAIL TO TRUE                             DBANK04P
+016980        MOVE 'Supervisor approval failed' TO CD04O-MSG            DBANK04P
+016990        GO TO CHECK-SUPERVISOR-EXIT                               DBANK04P
+017000     END-IF.                                                      DBANK04P
+017010     CALL 'UPWDHASH' USING CD04I-SUPER-PSWD WS-HASH-VALUE.        DBANK04P
+017020     IF WS-HASH-VALUE IS NOT EQUAL TO BPW-REC-HASH                DBANK04P
+017030        SET CD04O-UPDATE-FAIL TO TRUE                             DBANK04P
+017040        MOVE 'Supervisor approval failed' TO CD04O-MSG            DBANK04P
+017050     END-IF.                                                      DBANK04P
+017060 CHECK-SUPERVISOR-EXIT.                                           DBANK04P
+017070     EXIT.                                                        DBANK04P
+017080                                                                  DBANK04P
+017090 DBANK04P-EXIT.                                                   DBANK04P
+017100***************************************************************** DBANK04P
+017110* Move the result back to the callers area                      * DBANK04P
+017120***************************************************************** DBANK04P
+017130     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK04P
+017140                                                                  DBANK04P
+017150***************************************************************** DBANK04P
+017160* Return to our caller                                          * DBANK04P
+017170***************************************************************** DBANK04P
+017180 COPY CRETURN.                                                    DBANK04P
+017190                                                                  DBANK04P
+017200* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      DBANK04P
