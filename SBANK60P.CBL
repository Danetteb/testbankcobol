@@ -374,7 +374,8 @@
 037400     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SBANK60P
 037500     MOVE DDO-DATA TO EXT-OP-DATE.                                SBANK60P
 037600     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SBANK60P
-037700     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         SBANK60P
+037700     CALL 'SCUSTOMP' USING SCREEN-TITLES                          SBANK60P
+037710                            BANK-BRANCH-TITLE.                    SBANK60P
 037800     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SBANK60P
 037900     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SBANK60P
 038000* Move in screen name                                             SBANK60P
