@@ -92,7 +92,7 @@
 009200     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DBANK09P
 009300        MOVE SPACES TO CD09O-DATA                                 DBANK09P
 009400        MOVE HIGH-VALUES TO CD09O-CONTACT-ID                      DBANK09P
-009500        MOVE 'Bad VSAM read' TO CD09O-CONTACT-NAME                DBANK09P
+009500        MOVE 'Record not found' TO CD09O-CONTACT-NAME             DBANK09P
 009600     END-IF.                                                      DBANK09P
 009700                                                                  DBANK09P
 009800***************************************************************** DBANK09P
