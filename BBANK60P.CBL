@@ -45,6 +45,15 @@
 004500   05  WS-ADDR-CHANGE                        PIC X(1).            BBANK60P
 004600     88  ADDR-DATA-UNCHANGED                 VALUE '0'.           BBANK60P
 004700     88  ADDR-DATA-CHANGED                   VALUE '1'.           BBANK60P
+004705   05  WS-ADDR-REQ-VERIFY                    PIC X(1) VALUE '0'.  BBANK60P
+004706     88  ADDR-CHANGE-REQUEST                 VALUE '0'.           BBANK60P
+004707     88  ADDR-CHANGE-VERIFY                  VALUE '1'.           BBANK60P
+004710  05  WS-EMAIL-LOCAL                        PIC X(40).            BBANK60P
+004720  05  WS-EMAIL-DOMAIN                       PIC X(40).            BBANK60P
+004730  05  WS-EMAIL-SPACES                       PIC S9(4) COMP.       BBANK60P
+004740  05  WS-EMAIL-FIRST-SP                     PIC S9(4) COMP.       BBANK60P
+004750  05  WS-EMAIL-DOTS                         PIC S9(4) COMP.       BBANK60P
+004760  05  WS-EMAIL-NONBLANK                     PIC S9(4) COMP.       BBANK60P
 004800                                                                  BBANK60P
 004900 01  WS-BANK-DATA.                                                BBANK60P
 005000 COPY CBANKDAT.                                                   BBANK60P
@@ -57,6 +66,9 @@
 005700                                                                  BBANK60P
 005800 COPY CBANKD07.                                                   BBANK60P
 005900                                                                  BBANK60P
+005910 01  WS-SIGNON-DATA.                                              BBANK60P
+005920   COPY CBANKD16.                                                 BBANK60P
+005930                                                                  BBANK60P
 006000 COPY CSTATESD.                                                   BBANK60P
 006100                                                                  BBANK60P
 006200 COPY CABENDD.                                                    BBANK60P
@@ -236,6 +248,18 @@
 023600* Data was changed and verified                                   BBANK60P
 023700     IF ADDR-CHANGE-VERIFY AND                                    BBANK60P
 023800        BANK-AID-PFK10                                            BBANK60P
+023801        PERFORM VERIFY-STEP-UP THRU                               BBANK60P
+023802                VERIFY-STEP-UP-EXIT                               BBANK60P
+023803        IF INPUT-ERROR                                            BBANK60P
+023804           MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                    BBANK60P
+023805           MOVE 'BBANK60P' TO BANK-LAST-PROG                      BBANK60P
+023806           MOVE 'BBANK60P' TO BANK-NEXT-PROG                      BBANK60P
+023807           MOVE 'MBANK60' TO BANK-LAST-MAPSET                     BBANK60P
+023808           MOVE 'BANK60A' TO BANK-LAST-MAP                        BBANK60P
+023809           MOVE 'MBANK60' TO BANK-NEXT-MAPSET                     BBANK60P
+023810           MOVE 'BANK60A' TO BANK-NEXT-MAP                        BBANK60P
+023811           GO TO COMMON-RETURN                                    BBANK60P
+023812        END-IF                                                    BBANK60P
 023900        MOVE SPACES TO CD02-DATA                                  BBANK60P
 024000        MOVE BANK-SCR60-CONTACT-ID TO CD02I-CONTACT-ID            BBANK60P
 024100* Set criteria for I/O rotine                                     BBANK60P
@@ -358,15 +382,57 @@
 035800        MOVE 'State/Prov not valid for Country' TO WS-ERROR-MSG   BBANK60P
 035900        GO TO VALIDATE-DATA-ERROR                                 BBANK60P
 036000     END-IF.                                                      BBANK60P
-036100     IF BANK-SCR60-NEW-EMAIL IS NOT EQUAL TO SPACES               BBANK60P
-036200        MOVE 0 TO STATE-PROV-SUB                                  BBANK60P
-036300        INSPECT BANK-SCR60-NEW-EMAIL TALLYING STATE-PROV-SUB      BBANK60P
-036400          FOR ALL '@'                                             BBANK60P
-036500        IF STATE-PROV-SUB IS NOT EQUAL TO 1                       BBANK60P
-036600           MOVE 'E-Mail address format invalid' TO WS-ERROR-MSG   BBANK60P
-036700           GO TO VALIDATE-DATA-ERROR                              BBANK60P
-036800        END-IF                                                    BBANK60P
-036900     END-IF.                                                      BBANK60P
+036117     IF BANK-SCR60-NEW-EMAIL IS NOT EQUAL TO SPACES               BBANK60P
+036134        MOVE 0 TO STATE-PROV-SUB                                  BBANK60P
+036151        INSPECT BANK-SCR60-NEW-EMAIL TALLYING STATE-PROV-SUB      BBANK60P
+036168          FOR ALL '@'                                             BBANK60P
+036185        IF STATE-PROV-SUB IS NOT EQUAL TO 1                       BBANK60P
+036202           MOVE 'E-Mail address format invalid' TO WS-ERROR-MSG   BBANK60P
+036219           GO TO VALIDATE-DATA-ERROR                              BBANK60P
+036236        END-IF                                                    BBANK60P
+036253        MOVE SPACES TO WS-EMAIL-LOCAL                             BBANK60P
+036270        MOVE SPACES TO WS-EMAIL-DOMAIN                            BBANK60P
+036287        UNSTRING BANK-SCR60-NEW-EMAIL                             BBANK60P
+036304          DELIMITED BY '@' INTO                                   BBANK60P
+036321           WS-EMAIL-LOCAL                                         BBANK60P
+036338           WS-EMAIL-DOMAIN                                        BBANK60P
+036355        END-UNSTRING                                              BBANK60P
+036372        MOVE 0 TO WS-EMAIL-SPACES                                 BBANK60P
+036389        INSPECT WS-EMAIL-LOCAL TALLYING WS-EMAIL-SPACES           BBANK60P
+036406          FOR ALL ' '                                             BBANK60P
+036423        MOVE 0 TO WS-EMAIL-FIRST-SP                               BBANK60P
+036440        INSPECT WS-EMAIL-LOCAL TALLYING WS-EMAIL-FIRST-SP         BBANK60P
+036457          FOR CHARACTERS BEFORE INITIAL ' '                       BBANK60P
+036474        COMPUTE WS-EMAIL-NONBLANK =                               BBANK60P
+036491          LENGTH OF WS-EMAIL-LOCAL - WS-EMAIL-SPACES              BBANK60P
+036508        IF WS-EMAIL-LOCAL IS EQUAL TO SPACES OR                   BBANK60P
+036525           WS-EMAIL-FIRST-SP IS NOT EQUAL TO WS-EMAIL-NONBLANK    BBANK60P
+036542           MOVE 'E-Mail address format invalid' TO WS-ERROR-MSG   BBANK60P
+036559           GO TO VALIDATE-DATA-ERROR                              BBANK60P
+036576        END-IF                                                    BBANK60P
+036593        MOVE 0 TO WS-EMAIL-SPACES                                 BBANK60P
+036610        INSPECT WS-EMAIL-DOMAIN TALLYING WS-EMAIL-SPACES          BBANK60P
+036627          FOR ALL ' '                                             BBANK60P
+036644        MOVE 0 TO WS-EMAIL-FIRST-SP                               BBANK60P
+036661        INSPECT WS-EMAIL-DOMAIN TALLYING WS-EMAIL-FIRST-SP        BBANK60P
+036678          FOR CHARACTERS BEFORE INITIAL ' '                       BBANK60P
+036695        MOVE 0 TO WS-EMAIL-DOTS                                   BBANK60P
+036712        INSPECT WS-EMAIL-DOMAIN TALLYING WS-EMAIL-DOTS            BBANK60P
+036729          FOR ALL '.'                                             BBANK60P
+036746        COMPUTE WS-EMAIL-NONBLANK =                               BBANK60P
+036763          LENGTH OF WS-EMAIL-DOMAIN - WS-EMAIL-SPACES             BBANK60P
+036780        IF WS-EMAIL-DOMAIN IS EQUAL TO SPACES OR                  BBANK60P
+036797           WS-EMAIL-FIRST-SP IS NOT EQUAL TO WS-EMAIL-NONBLANK OR BBANK60P
+036814           WS-EMAIL-DOTS IS EQUAL TO 0                            BBANK60P
+036831           MOVE 'E-Mail address format invalid' TO WS-ERROR-MSG   BBANK60P
+036848           GO TO VALIDATE-DATA-ERROR                              BBANK60P
+036865        END-IF                                                    BBANK60P
+036882        IF WS-EMAIL-DOMAIN(1:1) IS EQUAL TO '.' OR                BBANK60P
+036899           WS-EMAIL-DOMAIN(WS-EMAIL-NONBLANK:1) IS EQUAL TO '.'   BBANK60P
+036916           MOVE 'E-Mail address format invalid' TO WS-ERROR-MSG   BBANK60P
+036933           GO TO VALIDATE-DATA-ERROR                              BBANK60P
+036950        END-IF                                                    BBANK60P
+036967     END-IF.                                                      BBANK60P
 037000     IF BANK-SCR60-NEW-SEND-MAIL IS NOT EQUAL TO ' ' AND          BBANK60P
 037100        BANK-SCR60-NEW-SEND-MAIL IS NOT EQUAL TO 'N' AND          BBANK60P
 037200        BANK-SCR60-NEW-SEND-MAIL IS NOT EQUAL TO 'Y'              BBANK60P
@@ -392,6 +458,33 @@
 039200 VALIDATE-DATA-EXIT.                                              BBANK60P
 039300     EXIT.                                                        BBANK60P
 039400                                                                  BBANK60P
+039410******************************************************************BBANK60P
+039420* Re-verify the signed-on user before a contact-information    *  BBANK60P
+039430* change is committed                                          *  BBANK60P
+039440******************************************************************BBANK60P
+039450 VERIFY-STEP-UP.                                                  BBANK60P
+039460        SET INPUT-OK TO TRUE.                                     BBANK60P
+039470        IF BANK-SCR60-VERIFY-PSWD IS EQUAL TO SPACES OR           BBANK60P
+039480           LOW-VALUES                                             BBANK60P
+039490           MOVE 'Enter your password to confirm this change'      BBANK60P
+039500             TO WS-ERROR-MSG                                      BBANK60P
+039505           GO TO VERIFY-STEP-UP-ERROR                             BBANK60P
+039510        END-IF.                                                   BBANK60P
+039520        MOVE BANK-USERID TO CD16I-PERSON-PID.                     BBANK60P
+039530        MOVE BANK-SCR60-VERIFY-PSWD TO CD16I-PSWD.                BBANK60P
+039540 COPY CBANKX16.                                                   BBANK60P
+039550        MOVE SPACES TO BANK-SCR60-VERIFY-PSWD.                    BBANK60P
+039560        IF NOT CD16O-STATUS-OK                                    BBANK60P
+039570           MOVE 'Password verification failed'                    BBANK60P
+039575             TO WS-ERROR-MSG                                      BBANK60P
+039590           GO TO VERIFY-STEP-UP-ERROR                             BBANK60P
+039600        END-IF.                                                   BBANK60P
+039610        GO TO VERIFY-STEP-UP-EXIT.                                BBANK60P
+039620 VERIFY-STEP-UP-ERROR.                                            BBANK60P
+039630        SET INPUT-ERROR TO TRUE.                                  BBANK60P
+039640 VERIFY-STEP-UP-EXIT.                                             BBANK60P
+039650        EXIT.                                                     BBANK60P
+039660                                                                  BBANK60P
 039500 POPULATE-SCREEN-DATA.                                            BBANK60P
 039600     MOVE SPACES TO CD02-DATA.                                    BBANK60P
 039700     MOVE BANK-USERID TO BANK-SCR60-CONTACT-ID.                   BBANK60P
