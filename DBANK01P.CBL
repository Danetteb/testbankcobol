@@ -78,6 +78,7 @@
 007800     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       DBANK01P
 007900        MOVE BCS-REC-PID TO CD01O-PERSON-PID                      DBANK01P
 008000        MOVE BCS-REC-NAME TO CD01O-PERSON-NAME                    DBANK01P
+008050        MOVE BCS-REC-BRANCH-CODE TO CD01O-BRANCH-CODE             DBANK01P
 008100     END-IF.                                                      DBANK01P
 008200                                                                  DBANK01P
 008300***************************************************************** DBANK01P
