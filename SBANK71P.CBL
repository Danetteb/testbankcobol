@@ -0,0 +1,389 @@
+000100***************************************************************** SBANK71P
+000200*                                                               * SBANK71P
+000300*   Copyright (C) 1998-2006 Micro Focus. All Rights Reserved.   * SBANK71P
+000400*   This demonstration program is provided for use by users     * SBANK71P
+000500*   of Micro Focus products and may be used, modified and       * SBANK71P
+000600*   distributed as part of your application provided that       * SBANK71P
+000700*   you properly acknowledge the copyright of Micro Focus       * SBANK71P
+000800*   in this material.                                           * SBANK71P
+000900*                                                               * SBANK71P
+001000***************************************************************** SBANK71P
+001100                                                                  SBANK71P
+001200***************************************************************** SBANK71P
+001300* Program:     SBANK71P.CBL (CICS Version)                      * SBANK71P
+001400* Layer:       Screen handling                                  * SBANK71P
+001500* Function:    Display previous loan quotes                      *SBANK71P
+001600***************************************************************** SBANK71P
+001700                                                                  SBANK71P
+001800 IDENTIFICATION DIVISION.                                         SBANK71P
+001900 PROGRAM-ID.                                                      SBANK71P
+002000     SBANK71P.                                                    SBANK71P
+002100 DATE-WRITTEN.                                                    SBANK71P
+002200     September 2002.                                              SBANK71P
+002300 DATE-COMPILED.                                                   SBANK71P
+002400     Today.                                                       SBANK71P
+002500                                                                  SBANK71P
+002600 ENVIRONMENT DIVISION.                                            SBANK71P
+002700                                                                  SBANK71P
+002800 DATA DIVISION.                                                   SBANK71P
+002900 WORKING-STORAGE SECTION.                                         SBANK71P
+003000 01  WS-MISC-STORAGE.                                             SBANK71P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             SBANK71P
+003200       VALUE 'SBANK71P'.                                          SBANK71P
+003300   05  WS-TRAN-ID                            PIC X(4).            SBANK71P
+003400   05  WS-BUSINESS-LOGIC-PGM                 PIC X(8)             SBANK71P
+003500       VALUE SPACES.                                              SBANK71P
+003600   05  WS-DYNAMIC-PGM                        PIC X(8)             SBANK71P
+003700       VALUE 'UNKNOWN'.                                           SBANK71P
+003800   05  WS-SAVED-EIBCALEN                     PIC S9(4) COMP.      SBANK71P
+003900   05  WS-WORK1                              PIC X(1).            SBANK71P
+004000                                                                  SBANK71P
+004100 01  MAPAREA                                 PIC X(2048).         SBANK71P
+004200 COPY MBANK71.                                                    SBANK71P
+004300                                                                  SBANK71P
+004400 01  WS-TIME-DATE-WORK-AREA.                                      SBANK71P
+004500 COPY CDATED.                                                     SBANK71P
+004600                                                                  SBANK71P
+004700 01  WS-BANK-DATA-AREAS.                                          SBANK71P
+004800   05  WS-BANK-DATA.                                              SBANK71P
+004900 COPY CBANKDAT.                                                   SBANK71P
+005000   05  WS-BANK-EXT-DATA.                                          SBANK71P
+005100 COPY CBANKEXT.                                                   SBANK71P
+005200                                                                  SBANK71P
+005300 COPY CSCRNHDD.                                                   SBANK71P
+005400                                                                  SBANK71P
+005500 COPY DFHAID.                                                     SBANK71P
+005600                                                                  SBANK71P
+005700 COPY DFHBMSCA.                                                   SBANK71P
+005800                                                                  SBANK71P
+005900 COPY CABENDD.                                                    SBANK71P
+006000                                                                  SBANK71P
+006100 LINKAGE SECTION.                                                 SBANK71P
+006200 01  DFHCOMMAREA.                                                 SBANK71P
+006300   05  FILLER                                 PIC X(7168).        SBANK71P
+006400                                                                  SBANK71P
+006500 PROCEDURE DIVISION.                                              SBANK71P
+006600***************************************************************** SBANK71P
+006700* Write entry to log to show we have been invoked               * SBANK71P
+006800***************************************************************** SBANK71P
+006900     COPY CTRACE.                                                 SBANK71P
+007000                                                                  SBANK71P
+007100***************************************************************** SBANK71P
+007200* Store our transaction-id                                      * SBANK71P
+007300***************************************************************** SBANK71P
+007400     MOVE EIBTRNID TO WS-TRAN-ID.                                 SBANK71P
+007500                                                                  SBANK71P
+007600***************************************************************** SBANK71P
+007700* Store passed data or abend if there wasn't any                * SBANK71P
+007800***************************************************************** SBANK71P
+007900     IF EIBCALEN IS EQUAL TO 0                                    SBANK71P
+008000        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       SBANK71P
+008100        MOVE '0001' TO ABEND-CODE                                 SBANK71P
+008200        MOVE SPACES TO ABEND-REASON                               SBANK71P
+008300        COPY CABENDPO.                                            SBANK71P
+008400     ELSE                                                         SBANK71P
+008500        MOVE EIBCALEN TO WS-SAVED-EIBCALEN                        SBANK71P
+008600        MOVE LOW-VALUES TO WS-BANK-DATA                           SBANK71P
+008700        MOVE DFHCOMMAREA (1:EIBCALEN) TO WS-BANK-DATA (1:EIBCALEN)SBANK71P
+008800     END-IF.                                                      SBANK71P
+008900                                                                  SBANK71P
+009000***************************************************************** SBANK71P
+009100* This is the main process                                      * SBANK71P
+009200***************************************************************** SBANK71P
+009300                                                                  SBANK71P
+009400***************************************************************** SBANK71P
+009500* Determine what we have to do (read from or send to screen)    * SBANK71P
+009600***************************************************************** SBANK71P
+009700     MOVE LOW-VALUE TO MAPAREA.                                   SBANK71P
+009800     EVALUATE TRUE                                                SBANK71P
+009900       WHEN BANK-MAP-FUNCTION-GET                                 SBANK71P
+010000         PERFORM SCREEN71-READ THRU                               SBANK71P
+010100                 SCREEN71-READ-EXIT                               SBANK71P
+010200       WHEN BANK-MAP-FUNCTION-PUT                                 SBANK71P
+010300         PERFORM SCREEN71-BUILD-AND-SEND THRU                     SBANK71P
+010400                 SCREEN71-BUILD-AND-SEND-EXIT                     SBANK71P
+010500       WHEN OTHER                                                 SBANK71P
+010600         MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                      SBANK71P
+010700         MOVE '0002' TO ABEND-CODE                                SBANK71P
+010800         MOVE SPACES TO ABEND-REASON                              SBANK71P
+010900         COPY CABENDPO.                                           SBANK71P
+011000     END-EVALUATE.                                                SBANK71P
+011100                                                                  SBANK71P
+011200* Call the appropriate routine to handle the business logic       SBANK71P
+011300     IF BANK-MAP-FUNCTION-GET                                     SBANK71P
+011400        EXEC CICS LINK PROGRAM(WS-BUSINESS-LOGIC-PGM)             SBANK71P
+011500                       COMMAREA(WS-BANK-DATA)                     SBANK71P
+011600                       LENGTH(LENGTH OF WS-BANK-DATA)             SBANK71P
+011700        END-EXEC                                                  SBANK71P
+011800     END-IF.                                                      SBANK71P
+011900                                                                  SBANK71P
+012000***************************************************************** SBANK71P
+012100* Now we have to have finished and can return to our invoker.   * SBANK71P
+012200***************************************************************** SBANK71P
+012300* Now return to CICS                                              SBANK71P
+012400     MOVE WS-BANK-DATA (1:WS-SAVED-EIBCALEN) TO                   SBANK71P
+012500          DFHCOMMAREA (1:WS-SAVED-EIBCALEN).                      SBANK71P
+012600     EXEC CICS                                                    SBANK71P
+012700          RETURN                                                  SBANK71P
+012800     END-EXEC.                                                    SBANK71P
+012900     GOBACK.                                                      SBANK71P
+013000                                                                  SBANK71P
+013100***************************************************************** SBANK71P
+013200* Screen processing for MBANK71                                 * SBANK71P
+013300*---------------------------------------------------------------* SBANK71P
+013400* Retrieve data from screen and format it                       * SBANK71P
+013500***************************************************************** SBANK71P
+013600 SCREEN71-READ.                                                   SBANK71P
+013700     MOVE 'BBANK71P' TO WS-BUSINESS-LOGIC-PGM.                    SBANK71P
+013800     IF BANK-AID-CLEAR                                            SBANK71P
+013900        SET BANK-AID-PFK03 TO TRUE                                SBANK71P
+014000        GO TO SCREEN71-READ-EXIT                                  SBANK71P
+014100     END-IF.                                                      SBANK71P
+014200     IF BANK-ENV-CICS                                             SBANK71P
+014300        GO TO SCREEN71-READ-CICS                                  SBANK71P
+014400     ELSE                                                         SBANK71P
+014500        GO TO SCREEN71-READ-INET                                  SBANK71P
+014600     END-IF.                                                      SBANK71P
+014700                                                                  SBANK71P
+014800 SCREEN71-READ-CICS.                                              SBANK71P
+014900     IF BANK-HELP-INACTIVE                                        SBANK71P
+015000        EXEC CICS RECEIVE MAP('BANK71A')                          SBANK71P
+015100                          MAPSET('MBANK71')                       SBANK71P
+015200        END-EXEC                                                  SBANK71P
+015300     ELSE                                                         SBANK71P
+015400        EXEC CICS RECEIVE MAP('HELP71A')                          SBANK71P
+015500                          MAPSET('MBANK71')                       SBANK71P
+015600        END-EXEC                                                  SBANK71P
+015700        GO TO SCREEN71-READ-EXIT                                  SBANK71P
+015800     END-IF.                                                      SBANK71P
+015900                                                                  SBANK71P
+016000     GO TO SCREEN71-READ-EXIT.                                    SBANK71P
+016100                                                                  SBANK71P
+016200 SCREEN71-READ-INET.                                              SBANK71P
+016300     GO TO SCREEN71-READ-EXIT.                                    SBANK71P
+016400                                                                  SBANK71P
+016500 SCREEN71-READ-EXIT.                                              SBANK71P
+016600     EXIT.                                                        SBANK71P
+016700                                                                  SBANK71P
+016800***************************************************************** SBANK71P
+016900* Screen processing for SCREEN71 (BANK71/HELP71)                * SBANK71P
+017000*---------------------------------------------------------------* SBANK71P
+017100* Build the output screen and send it                           * SBANK71P
+017200***************************************************************** SBANK71P
+017300 SCREEN71-BUILD-AND-SEND.                                         SBANK71P
+017400* Clear map area, get date & time and move to the map             SBANK71P
+017500     MOVE LOW-VALUES TO BANK71AO.                                 SBANK71P
+017600     MOVE EIBTIME TO DD-TIME-INPUT-N.                             SBANK71P
+017700     MOVE EIBDATE TO DDI-DATA-YYDDD-YYDDD-N.                      SBANK71P
+017800     SET DDI-YYDDD TO TRUE.                                       SBANK71P
+017900     SET DDO-DD-MMM-YYYY TO TRUE.                                 SBANK71P
+018000     PERFORM CALL-DATECONV THRU                                   SBANK71P
+018100             CALL-DATECONV-EXIT.                                  SBANK71P
+018200* Ensure the last map fields are correct                          SBANK71P
+018300     IF BANK-HELP-ACTIVE                                          SBANK71P
+018400        MOVE 'MBANK71' TO BANK-LAST-MAPSET                        SBANK71P
+018500        MOVE 'HELP71A' TO BANK-LAST-MAP                           SBANK71P
+018600     ELSE                                                         SBANK71P
+018700        MOVE 'MBANK71' TO BANK-LAST-MAPSET                        SBANK71P
+018800        MOVE 'BANK71A' TO BANK-LAST-MAP                           SBANK71P
+018900     END-IF.                                                      SBANK71P
+019000     IF BANK-ENV-CICS                                             SBANK71P
+019100        GO TO SCREEN71-BUILD-AND-SEND-CICS                        SBANK71P
+019200     ELSE                                                         SBANK71P
+019300        GO TO SCREEN71-BUILD-AND-SEND-INET                        SBANK71P
+019400     END-IF.                                                      SBANK71P
+019500                                                                  SBANK71P
+019600 SCREEN71-BUILD-AND-SEND-CICS.                                    SBANK71P
+019700     IF BANK-LAST-MAP IS EQUAL TO 'BANK71A'                       SBANK71P
+019800        GO TO BANK71-BUILD-AND-SEND-CICS                          SBANK71P
+019900     END-IF.                                                      SBANK71P
+020000     IF BANK-LAST-MAP IS EQUAL TO 'HELP71A'                       SBANK71P
+020100        GO TO HELP71-BUILD-AND-SEND-CICS                          SBANK71P
+020200     END-IF.                                                      SBANK71P
+020300     MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                          SBANK71P
+020400     MOVE '0003' TO ABEND-CODE                                    SBANK71P
+020500     MOVE SPACES TO ABEND-REASON                                  SBANK71P
+020600     COPY CABENDPO.                                               SBANK71P
+020700     GOBACK.                                                      SBANK71P
+020800                                                                  SBANK71P
+020900 BANK71-BUILD-AND-SEND-CICS.                                      SBANK71P
+021000     COPY CSCRNHP1 REPLACING ==<<SCRN>>== BY ==BANK71AO==.        SBANK71P
+021100     MOVE WS-TRAN-ID TO TRANO IN BANK71AO.                        SBANK71P
+021200     MOVE DD-TIME-OUTPUT TO TIMEO IN BANK71AO.                    SBANK71P
+021300     MOVE DDO-DATA TO DATEO IN BANK71AO.                          SBANK71P
+021400* Move in any error message                                       SBANK71P
+021500     MOVE BANK-ERROR-MSG TO ERRMSGO IN BANK71AO.                  SBANK71P
+021600* Move in screen specific fields                                  SBANK71P
+021700     MOVE BANK-USERID TO USERIDO IN BANK71AO.                     SBANK71P
+021800     MOVE BANK-USERID-NAME TO USERNMO IN BANK71AO.                SBANK71P
+021900                                                                  SBANK71P
+022000     MOVE BANK-SCR71-QUOTE-COUNT TO QCOUNTO IN BANK71AO.          SBANK71P
+022100                                                                  SBANK71P
+022200     IF BANK-SCR71-QUOTE-COUNT IS GREATER THAN 0                  SBANK71P
+022300        MOVE BANK-SCR71-Q-DTE (1) TO Q1DTEO IN BANK71AO           SBANK71P
+022400        MOVE BANK-SCR71-Q-PRINCIPAL (1) TO Q1PRINO IN BANK71AO    SBANK71P
+022500        MOVE BANK-SCR71-Q-RATE (1) TO Q1RATEO IN BANK71AO         SBANK71P
+022600        MOVE BANK-SCR71-Q-TERM (1) TO Q1TERMO IN BANK71AO         SBANK71P
+022700        MOVE BANK-SCR71-Q-PAYMENT (1) TO Q1PAYO IN BANK71AO       SBANK71P
+022800     ELSE                                                         SBANK71P
+022900        MOVE SPACES TO Q1DTEO IN BANK71AO                         SBANK71P
+023000        MOVE SPACES TO Q1PRINO IN BANK71AO                        SBANK71P
+023100        MOVE SPACES TO Q1RATEO IN BANK71AO                        SBANK71P
+023200        MOVE SPACES TO Q1TERMO IN BANK71AO                        SBANK71P
+023300        MOVE SPACES TO Q1PAYO IN BANK71AO                         SBANK71P
+023400     END-IF.                                                      SBANK71P
+023500     IF BANK-SCR71-QUOTE-COUNT IS GREATER THAN 1                  SBANK71P
+023600        MOVE BANK-SCR71-Q-DTE (2) TO Q2DTEO IN BANK71AO           SBANK71P
+023700        MOVE BANK-SCR71-Q-PRINCIPAL (2) TO Q2PRINO IN BANK71AO    SBANK71P
+023800        MOVE BANK-SCR71-Q-RATE (2) TO Q2RATEO IN BANK71AO         SBANK71P
+023900        MOVE BANK-SCR71-Q-TERM (2) TO Q2TERMO IN BANK71AO         SBANK71P
+024000        MOVE BANK-SCR71-Q-PAYMENT (2) TO Q2PAYO IN BANK71AO       SBANK71P
+024100     ELSE                                                         SBANK71P
+024200        MOVE SPACES TO Q2DTEO IN BANK71AO                         SBANK71P
+024300        MOVE SPACES TO Q2PRINO IN BANK71AO                        SBANK71P
+024400        MOVE SPACES TO Q2RATEO IN BANK71AO                        SBANK71P
+024500        MOVE SPACES TO Q2TERMO IN BANK71AO                        SBANK71P
+024600        MOVE SPACES TO Q2PAYO IN BANK71AO                         SBANK71P
+024700     END-IF.                                                      SBANK71P
+024800     IF BANK-SCR71-QUOTE-COUNT IS GREATER THAN 2                  SBANK71P
+024900        MOVE BANK-SCR71-Q-DTE (3) TO Q3DTEO IN BANK71AO           SBANK71P
+025000        MOVE BANK-SCR71-Q-PRINCIPAL (3) TO Q3PRINO IN BANK71AO    SBANK71P
+025100        MOVE BANK-SCR71-Q-RATE (3) TO Q3RATEO IN BANK71AO         SBANK71P
+025200        MOVE BANK-SCR71-Q-TERM (3) TO Q3TERMO IN BANK71AO         SBANK71P
+025300        MOVE BANK-SCR71-Q-PAYMENT (3) TO Q3PAYO IN BANK71AO       SBANK71P
+025400     ELSE                                                         SBANK71P
+025500        MOVE SPACES TO Q3DTEO IN BANK71AO                         SBANK71P
+025600        MOVE SPACES TO Q3PRINO IN BANK71AO                        SBANK71P
+025700        MOVE SPACES TO Q3RATEO IN BANK71AO                        SBANK71P
+025800        MOVE SPACES TO Q3TERMO IN BANK71AO                        SBANK71P
+025900        MOVE SPACES TO Q3PAYO IN BANK71AO                         SBANK71P
+026000     END-IF.                                                      SBANK71P
+026100                                                                  SBANK71P
+026200* Turn colour off if required                                     SBANK71P
+026300     IF COLOUR-OFF                                                SBANK71P
+026400        MOVE DFHGREEN TO TXT01C IN BANK71AO                       SBANK71P
+026500        MOVE DFHGREEN TO SCRNC IN BANK71AO                        SBANK71P
+026600        MOVE DFHGREEN TO HEAD1C IN BANK71AO                       SBANK71P
+026700        MOVE DFHGREEN TO DATEC IN BANK71AO                        SBANK71P
+026800        MOVE DFHGREEN TO TXT02C IN BANK71AO                       SBANK71P
+026900        MOVE DFHGREEN TO TRANC IN BANK71AO                        SBANK71P
+027000        MOVE DFHGREEN TO HEAD2C IN BANK71AO                       SBANK71P
+027100        MOVE DFHGREEN TO TIMEC IN BANK71AO                        SBANK71P
+027200        MOVE DFHGREEN TO TXT03C IN BANK71AO                       SBANK71P
+027300        MOVE DFHGREEN TO USERIDC IN BANK71AO                      SBANK71P
+027400        MOVE DFHGREEN TO TXT04C IN BANK71AO                       SBANK71P
+027500        MOVE DFHGREEN TO USERNMC IN BANK71AO                      SBANK71P
+027600        MOVE DFHGREEN TO QCOUNTC IN BANK71AO                      SBANK71P
+027700        MOVE DFHGREEN TO Q1DTEC IN BANK71AO                       SBANK71P
+027800        MOVE DFHGREEN TO Q1PRINC IN BANK71AO                      SBANK71P
+027900        MOVE DFHGREEN TO Q1RATEC IN BANK71AO                      SBANK71P
+028000        MOVE DFHGREEN TO Q1TERMC IN BANK71AO                      SBANK71P
+028100        MOVE DFHGREEN TO Q1PAYC IN BANK71AO                       SBANK71P
+028200        MOVE DFHGREEN TO Q2DTEC IN BANK71AO                       SBANK71P
+028300        MOVE DFHGREEN TO Q2PRINC IN BANK71AO                      SBANK71P
+028400        MOVE DFHGREEN TO Q2RATEC IN BANK71AO                      SBANK71P
+028500        MOVE DFHGREEN TO Q2TERMC IN BANK71AO                      SBANK71P
+028600        MOVE DFHGREEN TO Q2PAYC IN BANK71AO                       SBANK71P
+028700        MOVE DFHGREEN TO Q3DTEC IN BANK71AO                       SBANK71P
+028800        MOVE DFHGREEN TO Q3PRINC IN BANK71AO                      SBANK71P
+028900        MOVE DFHGREEN TO Q3RATEC IN BANK71AO                      SBANK71P
+029000        MOVE DFHGREEN TO Q3TERMC IN BANK71AO                      SBANK71P
+029100        MOVE DFHGREEN TO Q3PAYC IN BANK71AO                       SBANK71P
+029200        MOVE DFHGREEN TO ERRMSGC IN BANK71AO                      SBANK71P
+029300     END-IF.                                                      SBANK71P
+029400                                                                  SBANK71P
+029500     EXEC CICS SEND MAP('BANK71A')                                SBANK71P
+029600                    MAPSET('MBANK71')                             SBANK71P
+029700                    ERASE                                         SBANK71P
+029800                    FREEKB                                        SBANK71P
+029900     END-EXEC.                                                    SBANK71P
+030000     GO TO SCREEN71-BUILD-AND-SEND-EXIT.                          SBANK71P
+030100                                                                  SBANK71P
+030200 HELP71-BUILD-AND-SEND-CICS.                                      SBANK71P
+030300     COPY CSCRNHP2 REPLACING ==:OPTN:== BY ==BANK==               SBANK71P
+030400                             ==<<SCRN>>== BY ==HELP71AO==.        SBANK71P
+030500                                                                  SBANK71P
+030600     EXEC CICS SEND MAP('HELP71A')                                SBANK71P
+030700                    MAPSET('MBANK71')                             SBANK71P
+030800                    ERASE                                         SBANK71P
+030900                    FREEKB                                        SBANK71P
+031000     END-EXEC.                                                    SBANK71P
+031100     GO TO SCREEN71-BUILD-AND-SEND-EXIT.                          SBANK71P
+031200                                                                  SBANK71P
+031300 SCREEN71-BUILD-AND-SEND-INET.                                    SBANK71P
+031400     MOVE SPACES TO EXT-OP-DATA.                                  SBANK71P
+031500     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SBANK71P
+031600     MOVE DDO-DATA TO EXT-OP-DATE.                                SBANK71P
+031700     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SBANK71P
+031800     CALL 'SCUSTOMP' USING SCREEN-TITLES                          SBANK71P
+031810                            BANK-BRANCH-TITLE.                    SBANK71P
+031900     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SBANK71P
+032000     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SBANK71P
+032100* Move in screen name                                             SBANK71P
+032200     MOVE 'BANK71' TO EXT-OP-SCREEN.                              SBANK71P
+032300* Move in userid and any error message                            SBANK71P
+032400     MOVE BANK-ERROR-MSG TO EXT-OP-ERR-MSG.                       SBANK71P
+032500     MOVE BANK-USERID TO EXT-OP-USERID.                           SBANK71P
+032600     MOVE BANK-USERID-NAME TO EXT-OP-NAME.                        SBANK71P
+032700* Move in screen specific fields                                  SBANK71P
+032800     MOVE BANK-SCR71-QUOTE-COUNT TO EXT-OP71-QUOTE-COUNT.         SBANK71P
+032900     IF BANK-SCR71-QUOTE-COUNT IS GREATER THAN 0                  SBANK71P
+033000        MOVE BANK-SCR71-Q-DTE (1) TO EXT-OP71-Q-DTE(1)            SBANK71P
+033100        MOVE BANK-SCR71-Q-PRINCIPAL (1) TO                        SBANK71P
+033200               EXT-OP71-Q-PRINCIPAL(1)                            SBANK71P
+033300        MOVE BANK-SCR71-Q-RATE (1) TO EXT-OP71-Q-RATE(1)          SBANK71P
+033400        MOVE BANK-SCR71-Q-TERM (1) TO EXT-OP71-Q-TERM(1)          SBANK71P
+033500        MOVE BANK-SCR71-Q-PAYMENT (1) TO                          SBANK71P
+033600               EXT-OP71-Q-PAYMENT(1)                              SBANK71P
+033700     ELSE                                                         SBANK71P
+033800        MOVE SPACES TO EXT-OP71-Q-DTE(1)                          SBANK71P
+033900        MOVE SPACES TO EXT-OP71-Q-PRINCIPAL(1)                    SBANK71P
+034000        MOVE SPACES TO EXT-OP71-Q-RATE(1)                         SBANK71P
+034100        MOVE SPACES TO EXT-OP71-Q-TERM(1)                         SBANK71P
+034200        MOVE SPACES TO EXT-OP71-Q-PAYMENT(1)                      SBANK71P
+034300     END-IF.                                                      SBANK71P
+034400     IF BANK-SCR71-QUOTE-COUNT IS GREATER THAN 1                  SBANK71P
+034500        MOVE BANK-SCR71-Q-DTE (2) TO EXT-OP71-Q-DTE(2)            SBANK71P
+034600        MOVE BANK-SCR71-Q-PRINCIPAL (2) TO                        SBANK71P
+034700               EXT-OP71-Q-PRINCIPAL(2)                            SBANK71P
+034800        MOVE BANK-SCR71-Q-RATE (2) TO EXT-OP71-Q-RATE(2)          SBANK71P
+034900        MOVE BANK-SCR71-Q-TERM (2) TO EXT-OP71-Q-TERM(2)          SBANK71P
+035000        MOVE BANK-SCR71-Q-PAYMENT (2) TO                          SBANK71P
+035100               EXT-OP71-Q-PAYMENT(2)                              SBANK71P
+035200     ELSE                                                         SBANK71P
+035300        MOVE SPACES TO EXT-OP71-Q-DTE(2)                          SBANK71P
+035400        MOVE SPACES TO EXT-OP71-Q-PRINCIPAL(2)                    SBANK71P
+035500        MOVE SPACES TO EXT-OP71-Q-RATE(2)                         SBANK71P
+035600        MOVE SPACES TO EXT-OP71-Q-TERM(2)                         SBANK71P
+035700        MOVE SPACES TO EXT-OP71-Q-PAYMENT(2)                      SBANK71P
+035800     END-IF.                                                      SBANK71P
+035900     IF BANK-SCR71-QUOTE-COUNT IS GREATER THAN 2                  SBANK71P
+036000        MOVE BANK-SCR71-Q-DTE (3) TO EXT-OP71-Q-DTE(3)            SBANK71P
+036100        MOVE BANK-SCR71-Q-PRINCIPAL (3) TO                        SBANK71P
+036200               EXT-OP71-Q-PRINCIPAL(3)                            SBANK71P
+036300        MOVE BANK-SCR71-Q-RATE (3) TO EXT-OP71-Q-RATE(3)          SBANK71P
+036400        MOVE BANK-SCR71-Q-TERM (3) TO EXT-OP71-Q-TERM(3)          SBANK71P
+036500        MOVE BANK-SCR71-Q-PAYMENT (3) TO                          SBANK71P
+036600               EXT-OP71-Q-PAYMENT(3)                              SBANK71P
+036700     ELSE                                                         SBANK71P
+036800        MOVE SPACES TO EXT-OP71-Q-DTE(3)                          SBANK71P
+036900        MOVE SPACES TO EXT-OP71-Q-PRINCIPAL(3)                    SBANK71P
+037000        MOVE SPACES TO EXT-OP71-Q-RATE(3)                         SBANK71P
+037100        MOVE SPACES TO EXT-OP71-Q-TERM(3)                         SBANK71P
+037200        MOVE SPACES TO EXT-OP71-Q-PAYMENT(3)                      SBANK71P
+037300     END-IF.                                                      SBANK71P
+037400                                                                  SBANK71P
+037500 SCREEN71-BUILD-AND-SEND-EXIT.                                    SBANK71P
+037600     EXIT.                                                        SBANK71P
+037700                                                                  SBANK71P
+037800***************************************************************** SBANK71P
+037900* Call common routine to perform date conversions               * SBANK71P
+038000***************************************************************** SBANK71P
+038100 CALL-DATECONV.                                                   SBANK71P
+038200     MOVE BANK-ENV TO DD-ENV.                                     SBANK71P
+038300     MOVE 'UDATECNV' TO WS-DYNAMIC-PGM.                           SBANK71P
+038400     CALL WS-DYNAMIC-PGM USING WS-TIME-DATE-WORK-AREA.            SBANK71P
+038500 CALL-DATECONV-EXIT.                                              SBANK71P
+038600     EXIT.                                                        SBANK71P
+038700                                                                  SBANK71P
+038800* $ Version 5.90a sequenced on Friday 1 Dec 2006 at 6:00pm        SBANK71P
