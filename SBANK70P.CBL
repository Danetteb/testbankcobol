@@ -166,164 +166,177 @@
 016600           MOVE LOW-VALUES TO BANK-SCR70-AMOUNT                   SBANK70P
 016700     END-IF.                                                      SBANK70P
 016800                                                                  SBANK70P
-016900     IF RATEL IN BANK70AI IS EQUAL TO 0                           SBANK70P
-017000           MOVE LOW-VALUES TO BANK-SCR70-RATE                     SBANK70P
+016900     IF PRODUCTL IN BANK70AI IS EQUAL TO 0                        SBANK70P
+017000           MOVE LOW-VALUES TO BANK-SCR70-PRODUCT                  SBANK70P
 017100     ELSE                                                         SBANK70P
-017200        MOVE RATEI IN BANK70AI TO BANK-SCR70-RATE                 SBANK70P
-017300        IF BANK-SCR70-RATE IS EQUAL TO SPACES                     SBANK70P
-017400           MOVE LOW-VALUES TO BANK-SCR70-RATE                     SBANK70P
+017200        MOVE PRODUCTI IN BANK70AI TO BANK-SCR70-PRODUCT           SBANK70P
+017300        IF BANK-SCR70-PRODUCT IS EQUAL TO SPACES                  SBANK70P
+017400           MOVE LOW-VALUES TO BANK-SCR70-PRODUCT                  SBANK70P
 017500     END-IF.                                                      SBANK70P
 017600                                                                  SBANK70P
-017700     IF TERML IN BANK70AI IS EQUAL TO 0                           SBANK70P
-017800           MOVE LOW-VALUES TO BANK-SCR70-TERM                     SBANK70P
+017700     IF RATEL IN BANK70AI IS EQUAL TO 0                           SBANK70P
+017800           MOVE LOW-VALUES TO BANK-SCR70-RATE                     SBANK70P
 017900     ELSE                                                         SBANK70P
-018000        MOVE TERMI IN BANK70AI TO BANK-SCR70-TERM                 SBANK70P
-018100        IF BANK-SCR70-TERM IS EQUAL TO SPACES                     SBANK70P
-018200           MOVE LOW-VALUES TO BANK-SCR70-TERM                     SBANK70P
+018000        MOVE RATEI IN BANK70AI TO BANK-SCR70-RATE                 SBANK70P
+018100        IF BANK-SCR70-RATE IS EQUAL TO SPACES                     SBANK70P
+018200           MOVE LOW-VALUES TO BANK-SCR70-RATE                     SBANK70P
 018300     END-IF.                                                      SBANK70P
 018400                                                                  SBANK70P
-018500     GO TO SCREEN70-READ-EXIT.                                    SBANK70P
-018600                                                                  SBANK70P
-018700 SCREEN70-READ-INET.                                              SBANK70P
-018800     MOVE EXT-IP70-AMOUNT TO BANK-SCR70-AMOUNT.                   SBANK70P
-018900     MOVE EXT-IP70-RATE TO BANK-SCR70-RATE.                       SBANK70P
-019000     MOVE EXT-IP70-TERM TO BANK-SCR70-TERM.                       SBANK70P
-019100     GO TO SCREEN70-READ-EXIT.                                    SBANK70P
+018500     IF TERML IN BANK70AI IS EQUAL TO 0                           SBANK70P
+018600           MOVE LOW-VALUES TO BANK-SCR70-TERM                     SBANK70P
+018700     ELSE                                                         SBANK70P
+018800        MOVE TERMI IN BANK70AI TO BANK-SCR70-TERM                 SBANK70P
+018900        IF BANK-SCR70-TERM IS EQUAL TO SPACES                     SBANK70P
+019000           MOVE LOW-VALUES TO BANK-SCR70-TERM                     SBANK70P
+019100     END-IF.                                                      SBANK70P
 019200                                                                  SBANK70P
-019300 SCREEN70-READ-EXIT.                                              SBANK70P
-019400     EXIT.                                                        SBANK70P
-019500                                                                  SBANK70P
-019600***************************************************************** SBANK70P
-019700* Screen processing for SCREEN70 (BANK70/HELP70)                * SBANK70P
-019800*---------------------------------------------------------------* SBANK70P
-019900* Build the output screen and send it                           * SBANK70P
-020000***************************************************************** SBANK70P
-020100 SCREEN70-BUILD-AND-SEND.                                         SBANK70P
-020200* Clear map area, get date & time and move to the map             SBANK70P
-020300     MOVE LOW-VALUES TO BANK70AO.                                 SBANK70P
-020400     MOVE EIBTIME TO DD-TIME-INPUT-N.                             SBANK70P
-020500     MOVE EIBDATE TO DDI-DATA-YYDDD-YYDDD-N.                      SBANK70P
-020600     SET DDI-YYDDD TO TRUE.                                       SBANK70P
-020700     SET DDO-DD-MMM-YYYY TO TRUE.                                 SBANK70P
-020800     PERFORM CALL-DATECONV THRU                                   SBANK70P
-020900             CALL-DATECONV-EXIT.                                  SBANK70P
-021000* Ensure the last map fields are correct                          SBANK70P
-021100     IF BANK-HELP-ACTIVE                                          SBANK70P
-021200        MOVE 'MBANK70' TO BANK-LAST-MAPSET                        SBANK70P
-021300        MOVE 'HELP70A' TO BANK-LAST-MAP                           SBANK70P
-021400     ELSE                                                         SBANK70P
-021500        MOVE 'MBANK70' TO BANK-LAST-MAPSET                        SBANK70P
-021600        MOVE 'BANK70A' TO BANK-LAST-MAP                           SBANK70P
-021700     END-IF.                                                      SBANK70P
-021800     IF BANK-ENV-CICS                                             SBANK70P
-021900        GO TO SCREEN70-BUILD-AND-SEND-CICS                        SBANK70P
-022000     ELSE                                                         SBANK70P
-022100        GO TO SCREEN70-BUILD-AND-SEND-INET                        SBANK70P
-022200     END-IF.                                                      SBANK70P
-022300                                                                  SBANK70P
-022400 SCREEN70-BUILD-AND-SEND-CICS.                                    SBANK70P
-022500     IF BANK-LAST-MAP IS EQUAL TO 'BANK70A'                       SBANK70P
-022600        GO TO BANK70-BUILD-AND-SEND-CICS                          SBANK70P
-022700     END-IF.                                                      SBANK70P
-022800     IF BANK-LAST-MAP IS EQUAL TO 'HELP70A'                       SBANK70P
-022900        GO TO HELP70-BUILD-AND-SEND-CICS                          SBANK70P
-023000     END-IF.                                                      SBANK70P
-023100     MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                          SBANK70P
-023200     MOVE '0003' TO ABEND-CODE                                    SBANK70P
-023300     MOVE SPACES TO ABEND-REASON                                  SBANK70P
-023400     COPY CABENDPO.                                               SBANK70P
-023500     GOBACK.                                                      SBANK70P
-023600                                                                  SBANK70P
-023700 BANK70-BUILD-AND-SEND-CICS.                                      SBANK70P
-023800     COPY CSCRNHP1 REPLACING ==<<SCRN>>== BY ==BANK70AO==.        SBANK70P
-023900     MOVE WS-TRAN-ID TO TRANO IN BANK70AO.                        SBANK70P
-024000     MOVE DD-TIME-OUTPUT TO TIMEO IN BANK70AO.                    SBANK70P
-024100     MOVE DDO-DATA TO DATEO IN BANK70AO.                          SBANK70P
-024200* Move in any error message                                       SBANK70P
-024300     MOVE BANK-ERROR-MSG TO ERRMSGO IN BANK70AO.                  SBANK70P
-024400* Move in screen specific fields                                  SBANK70P
-024500     MOVE BANK-SCR70-AMOUNT TO AMOUNTO IN BANK70AO.               SBANK70P
-024600     MOVE BANK-SCR70-RATE TO RATEO IN BANK70AO.                   SBANK70P
-024700     MOVE BANK-SCR70-TERM TO TERMO IN BANK70AO.                   SBANK70P
-024800     MOVE BANK-SCR70-PAYMENT TO PAYMENTO IN BANK70AO.             SBANK70P
-024900* Turn colour off if required                                     SBANK70P
-025000     IF COLOUR-OFF                                                SBANK70P
-025100        MOVE DFHGREEN TO TXT01C IN BANK70AO                       SBANK70P
-025200        MOVE DFHGREEN TO SCRNC IN BANK70AO                        SBANK70P
-025300        MOVE DFHGREEN TO HEAD1C IN BANK70AO                       SBANK70P
-025400        MOVE DFHGREEN TO DATEC IN BANK70AO                        SBANK70P
-025500        MOVE DFHGREEN TO TXT02C IN BANK70AO                       SBANK70P
-025600        MOVE DFHGREEN TO TRANC IN BANK70AO                        SBANK70P
-025700        MOVE DFHGREEN TO HEAD2C IN BANK70AO                       SBANK70P
-025800        MOVE DFHGREEN TO TIMEC IN BANK70AO                        SBANK70P
-025900        MOVE DFHGREEN TO TXT03C IN BANK70AO                       SBANK70P
-026000        MOVE DFHGREEN TO TXT04C IN BANK70AO                       SBANK70P
-026100        MOVE DFHGREEN TO TXT05C IN BANK70AO                       SBANK70P
-026200        MOVE DFHGREEN TO AMOUNTC IN BANK70AO                      SBANK70P
-026300        MOVE DFHGREEN TO TXT06C IN BANK70AO                       SBANK70P
-026400        MOVE DFHGREEN TO RATEC IN BANK70AO                        SBANK70P
-026500        MOVE DFHGREEN TO TXT07C IN BANK70AO                       SBANK70P
-026600        MOVE DFHGREEN TO TERMC IN BANK70AO                        SBANK70P
-026700        MOVE DFHGREEN TO TXT08C IN BANK70AO                       SBANK70P
-026800        MOVE DFHGREEN TO PAYMENTC IN BANK70AO                     SBANK70P
-026900        MOVE DFHGREEN TO ERRMSGC IN BANK70AO                      SBANK70P
-027000        MOVE DFHGREEN TO TXT10C IN BANK70AO                       SBANK70P
-027100     END-IF.                                                      SBANK70P
-027200* Hide line if no payment                                         SBANK70P
-027300     IF BANK-SCR70-PAYMENT IS EQUAL TO SPACES                     SBANK70P
-027400        MOVE SPACES TO TXT08O IN BANK70AO                         SBANK70P
-027500        MOVE SPACES TO PAYMENTO IN BANK70AO                       SBANK70P
-027600     END-IF.                                                      SBANK70P
-027700     EXEC CICS SEND MAP('BANK70A')                                SBANK70P
-027800                    MAPSET('MBANK70')                             SBANK70P
-027900                    ERASE                                         SBANK70P
-028000                    FREEKB                                        SBANK70P
-028100     END-EXEC.                                                    SBANK70P
-028200                                                                  SBANK70P
-028300     GO TO SCREEN70-BUILD-AND-SEND-EXIT.                          SBANK70P
-028400                                                                  SBANK70P
-028500 HELP70-BUILD-AND-SEND-CICS.                                      SBANK70P
-028600     COPY CSCRNHP2 REPLACING ==:OPTN:== BY ==BANK==               SBANK70P
-028700                             ==<<SCRN>>== BY ==HELP70AO==.        SBANK70P
-028800                                                                  SBANK70P
-028900     EXEC CICS SEND MAP('HELP70A')                                SBANK70P
-029000                    MAPSET('MBANK70')                             SBANK70P
-029100                    ERASE                                         SBANK70P
-029200                    FREEKB                                        SBANK70P
-029300     END-EXEC.                                                    SBANK70P
+019300     GO TO SCREEN70-READ-EXIT.                                    SBANK70P
+019400                                                                  SBANK70P
+019500 SCREEN70-READ-INET.                                              SBANK70P
+019600     MOVE EXT-IP70-AMOUNT TO BANK-SCR70-AMOUNT.                   SBANK70P
+019700     MOVE EXT-IP70-PRODUCT TO BANK-SCR70-PRODUCT.                 SBANK70P
+019800     MOVE EXT-IP70-RATE TO BANK-SCR70-RATE.                       SBANK70P
+019900     MOVE EXT-IP70-TERM TO BANK-SCR70-TERM.                       SBANK70P
+020000     GO TO SCREEN70-READ-EXIT.                                    SBANK70P
+020100                                                                  SBANK70P
+020200 SCREEN70-READ-EXIT.                                              SBANK70P
+020300     EXIT.                                                        SBANK70P
+020400                                                                  SBANK70P
+020500***************************************************************** SBANK70P
+020600* Screen processing for SCREEN70 (BANK70/HELP70)                * SBANK70P
+020700*---------------------------------------------------------------* SBANK70P
+020800* Build the output screen and send it                           * SBANK70P
+020900***************************************************************** SBANK70P
+021000 SCREEN70-BUILD-AND-SEND.                                         SBANK70P
+021100* Clear map area, get date & time and move to the map             SBANK70P
+021200     MOVE LOW-VALUES TO BANK70AO.                                 SBANK70P
+021300     MOVE EIBTIME TO DD-TIME-INPUT-N.                             SBANK70P
+021400     MOVE EIBDATE TO DDI-DATA-YYDDD-YYDDD-N.                      SBANK70P
+021500     SET DDI-YYDDD TO TRUE.                                       SBANK70P
+021600     SET DDO-DD-MMM-YYYY TO TRUE.                                 SBANK70P
+021700     PERFORM CALL-DATECONV THRU                                   SBANK70P
+021800             CALL-DATECONV-EXIT.                                  SBANK70P
+021900* Ensure the last map fields are correct                          SBANK70P
+022000     IF BANK-HELP-ACTIVE                                          SBANK70P
+022100        MOVE 'MBANK70' TO BANK-LAST-MAPSET                        SBANK70P
+022200        MOVE 'HELP70A' TO BANK-LAST-MAP                           SBANK70P
+022300     ELSE                                                         SBANK70P
+022400        MOVE 'MBANK70' TO BANK-LAST-MAPSET                        SBANK70P
+022500        MOVE 'BANK70A' TO BANK-LAST-MAP                           SBANK70P
+022600     END-IF.                                                      SBANK70P
+022700     IF BANK-ENV-CICS                                             SBANK70P
+022800        GO TO SCREEN70-BUILD-AND-SEND-CICS                        SBANK70P
+022900     ELSE                                                         SBANK70P
+023000        GO TO SCREEN70-BUILD-AND-SEND-INET                        SBANK70P
+023100     END-IF.                                                      SBANK70P
+023200                                                                  SBANK70P
+023300 SCREEN70-BUILD-AND-SEND-CICS.                                    SBANK70P
+023400     IF BANK-LAST-MAP IS EQUAL TO 'BANK70A'                       SBANK70P
+023500        GO TO BANK70-BUILD-AND-SEND-CICS                          SBANK70P
+023600     END-IF.                                                      SBANK70P
+023700     IF BANK-LAST-MAP IS EQUAL TO 'HELP70A'                       SBANK70P
+023800        GO TO HELP70-BUILD-AND-SEND-CICS                          SBANK70P
+023900     END-IF.                                                      SBANK70P
+024000     MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                          SBANK70P
+024100     MOVE '0003' TO ABEND-CODE                                    SBANK70P
+024200     MOVE SPACES TO ABEND-REASON                                  SBANK70P
+024300     COPY CABENDPO.                                               SBANK70P
+024400     GOBACK.                                                      SBANK70P
+024500                                                                  SBANK70P
+024600 BANK70-BUILD-AND-SEND-CICS.                                      SBANK70P
+024700     COPY CSCRNHP1 REPLACING ==<<SCRN>>== BY ==BANK70AO==.        SBANK70P
+024800     MOVE WS-TRAN-ID TO TRANO IN BANK70AO.                        SBANK70P
+024900     MOVE DD-TIME-OUTPUT TO TIMEO IN BANK70AO.                    SBANK70P
+025000     MOVE DDO-DATA TO DATEO IN BANK70AO.                          SBANK70P
+025100* Move in any error message                                       SBANK70P
+025200     MOVE BANK-ERROR-MSG TO ERRMSGO IN BANK70AO.                  SBANK70P
+025300* Move in screen specific fields                                  SBANK70P
+025400     MOVE BANK-SCR70-AMOUNT TO AMOUNTO IN BANK70AO.               SBANK70P
+025500     MOVE BANK-SCR70-PRODUCT TO PRODUCTO IN BANK70AO.             SBANK70P
+025600     MOVE BANK-SCR70-RATE TO RATEO IN BANK70AO.                   SBANK70P
+025700     MOVE BANK-SCR70-TERM TO TERMO IN BANK70AO.                   SBANK70P
+025800     MOVE BANK-SCR70-PAYMENT TO PAYMENTO IN BANK70AO.             SBANK70P
+025900* Turn colour off if required                                     SBANK70P
+026000     IF COLOUR-OFF                                                SBANK70P
+026100        MOVE DFHGREEN TO TXT01C IN BANK70AO                       SBANK70P
+026200        MOVE DFHGREEN TO SCRNC IN BANK70AO                        SBANK70P
+026300        MOVE DFHGREEN TO HEAD1C IN BANK70AO                       SBANK70P
+026400        MOVE DFHGREEN TO DATEC IN BANK70AO                        SBANK70P
+026500        MOVE DFHGREEN TO TXT02C IN BANK70AO                       SBANK70P
+026600        MOVE DFHGREEN TO TRANC IN BANK70AO                        SBANK70P
+026700        MOVE DFHGREEN TO HEAD2C IN BANK70AO                       SBANK70P
+026800        MOVE DFHGREEN TO TIMEC IN BANK70AO                        SBANK70P
+026900        MOVE DFHGREEN TO TXT03C IN BANK70AO                       SBANK70P
+027000        MOVE DFHGREEN TO TXT04C IN BANK70AO                       SBANK70P
+027100        MOVE DFHGREEN TO TXT05C IN BANK70AO                       SBANK70P
+027200        MOVE DFHGREEN TO AMOUNTC IN BANK70AO                      SBANK70P
+027300        MOVE DFHGREEN TO PRODUCTC IN BANK70AO                     SBANK70P
+027400        MOVE DFHGREEN TO TXT06C IN BANK70AO                       SBANK70P
+027500        MOVE DFHGREEN TO RATEC IN BANK70AO                        SBANK70P
+027600        MOVE DFHGREEN TO TXT07C IN BANK70AO                       SBANK70P
+027700        MOVE DFHGREEN TO TERMC IN BANK70AO                        SBANK70P
+027800        MOVE DFHGREEN TO TXT08C IN BANK70AO                       SBANK70P
+027900        MOVE DFHGREEN TO PAYMENTC IN BANK70AO                     SBANK70P
+028000        MOVE DFHGREEN TO ERRMSGC IN BANK70AO                      SBANK70P
+028100        MOVE DFHGREEN TO TXT10C IN BANK70AO                       SBANK70P
+028200     END-IF.                                                      SBANK70P
+028300* Hide line if no payment                                         SBANK70P
+028400     IF BANK-SCR70-PAYMENT IS EQUAL TO SPACES                     SBANK70P
+028500        MOVE SPACES TO TXT08O IN BANK70AO                         SBANK70P
+028600        MOVE SPACES TO PAYMENTO IN BANK70AO                       SBANK70P
+028700     END-IF.                                                      SBANK70P
+028800     EXEC CICS SEND MAP('BANK70A')                                SBANK70P
+028900                    MAPSET('MBANK70')                             SBANK70P
+029000                    ERASE                                         SBANK70P
+029100                    FREEKB                                        SBANK70P
+029200     END-EXEC.                                                    SBANK70P
+029300                                                                  SBANK70P
 029400     GO TO SCREEN70-BUILD-AND-SEND-EXIT.                          SBANK70P
 029500                                                                  SBANK70P
-029600 SCREEN70-BUILD-AND-SEND-INET.                                    SBANK70P
-029700     MOVE SPACES TO EXT-OP-DATA.                                  SBANK70P
-029800     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SBANK70P
-029900     MOVE DDO-DATA TO EXT-OP-DATE.                                SBANK70P
-030000     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SBANK70P
-030100     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         SBANK70P
-030200     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SBANK70P
-030300     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SBANK70P
-030400* Move in screen name                                             SBANK70P
-030500     MOVE 'BANK70' TO EXT-OP-SCREEN.                              SBANK70P
-030600* Move in any error message                                       SBANK70P
-030700     MOVE BANK-ERROR-MSG TO EXT-OP-ERR-MSG.                       SBANK70P
-030800     MOVE BANK-USERID TO EXT-OP-USERID.                           SBANK70P
-030900     MOVE BANK-USERID-NAME TO EXT-OP-NAME.                        SBANK70P
-031000* Move in screen specific fields                                  SBANK70P
-031100     MOVE BANK-SCR70-AMOUNT TO EXT-OP70-AMOUNT.                   SBANK70P
-031200     MOVE BANK-SCR70-RATE TO EXT-OP70-RATE.                       SBANK70P
-031300     MOVE BANK-SCR70-TERM TO EXT-OP70-TERM.                       SBANK70P
-031400     MOVE BANK-SCR70-PAYMENT TO EXT-OP70-PAYMENT.                 SBANK70P
-031500                                                                  SBANK70P
-031600 SCREEN70-BUILD-AND-SEND-EXIT.                                    SBANK70P
-031700     EXIT.                                                        SBANK70P
-031800                                                                  SBANK70P
-031900***************************************************************** SBANK70P
-032000* Call common routine to perform date conversions               * SBANK70P
-032100***************************************************************** SBANK70P
-032200 CALL-DATECONV.                                                   SBANK70P
-032300     MOVE BANK-ENV TO DD-ENV.                                     SBANK70P
-032400     MOVE 'UDATECNV' TO WS-DYNAMIC-PGM.                           SBANK70P
-032500     CALL WS-DYNAMIC-PGM USING WS-TIME-DATE-WORK-AREA.            SBANK70P
-032600 CALL-DATECONV-EXIT.                                              SBANK70P
-032700     EXIT.                                                        SBANK70P
-032800                                                                  SBANK70P
-032900* $ Version 5.90a sequenced on Friday 1 Dec 2006 at 6:00pm        SBANK70P
+029600 HELP70-BUILD-AND-SEND-CICS.                                      SBANK70P
+029700     COPY CSCRNHP2 REPLACING ==:OPTN:== BY ==BANK==               SBANK70P
+029800                             ==<<SCRN>>== BY ==HELP70AO==.        SBANK70P
+029900                                                                  SBANK70P
+030000     EXEC CICS SEND MAP('HELP70A')                                SBANK70P
+030100                    MAPSET('MBANK70')                             SBANK70P
+030200                    ERASE                                         SBANK70P
+030300                    FREEKB                                        SBANK70P
+030400     END-EXEC.                                                    SBANK70P
+030500     GO TO SCREEN70-BUILD-AND-SEND-EXIT.                          SBANK70P
+030600                                                                  SBANK70P
+030700 SCREEN70-BUILD-AND-SEND-INET.                                    SBANK70P
+030800     MOVE SPACES TO EXT-OP-DATA.                                  SBANK70P
+030900     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SBANK70P
+031000     MOVE DDO-DATA TO EXT-OP-DATE.                                SBANK70P
+031100     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SBANK70P
+031200     CALL 'SCUSTOMP' USING SCREEN-TITLES                          SBANK70P
+031210                            BANK-BRANCH-TITLE.                    SBANK70P
+031300     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SBANK70P
+031400     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SBANK70P
+031500* Move in screen name                                             SBANK70P
+031600     MOVE 'BANK70' TO EXT-OP-SCREEN.                              SBANK70P
+031700* Move in any error message                                       SBANK70P
+031800     MOVE BANK-ERROR-MSG TO EXT-OP-ERR-MSG.                       SBANK70P
+031900     MOVE BANK-USERID TO EXT-OP-USERID.                           SBANK70P
+032000     MOVE BANK-USERID-NAME TO EXT-OP-NAME.                        SBANK70P
+032100* Move in screen specific fields                                  SBANK70P
+032200     MOVE BANK-SCR70-AMOUNT TO EXT-OP70-AMOUNT.                   SBANK70P
+032300     MOVE BANK-SCR70-PRODUCT TO EXT-OP70-PRODUCT.                 SBANK70P
+032400     MOVE BANK-SCR70-RATE TO EXT-OP70-RATE.                       SBANK70P
+032500     MOVE BANK-SCR70-TERM TO EXT-OP70-TERM.                       SBANK70P
+032600     MOVE BANK-SCR70-PAYMENT TO EXT-OP70-PAYMENT.                 SBANK70P
+032700                                                                  SBANK70P
+032800 SCREEN70-BUILD-AND-SEND-EXIT.                                    SBANK70P
+032900     EXIT.                                                        SBANK70P
+033000                                                                  SBANK70P
+033100***************************************************************** SBANK70P
+033200* Call common routine to perform date conversions               * SBANK70P
+033300***************************************************************** SBANK70P
+033400 CALL-DATECONV.                                                   SBANK70P
+033500     MOVE BANK-ENV TO DD-ENV.                                     SBANK70P
+033600     MOVE 'UDATECNV' TO WS-DYNAMIC-PGM.                           SBANK70P
+033700     CALL WS-DYNAMIC-PGM USING WS-TIME-DATE-WORK-AREA.            SBANK70P
+033800 CALL-DATECONV-EXIT.                                              SBANK70P
+033900     EXIT.                                                        SBANK70P
+034000                                                                  SBANK70P
+034100* $ Version 5.90a sequenced on Friday 1 Dec 2006 at 6:00pm        SBANK70P
