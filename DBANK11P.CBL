@@ -34,22 +34,22 @@
 003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK11P
 003500   05  WS-RESP                               PIC S9(8) COMP.      DBANK11P
 003600   05  WS-BNKACC-RID                         PIC X(9).            DBANK11P
-003700   05  WS-BNKTXN-AIX1-RID                    PIC X(35).           DBANK11P
-003800   05  WS-BNKTXN-AIX1-RID-R REDEFINES WS-BNKTXN-AIX1-RID.         DBANK11P
-003900     10  WS-BNKTXN-AIX1-RID-ACC              PIC X(9).            DBANK11P
-004000     10  WS-BNKTXN-AIX1-RID-STAMP.                                DBANK11P
-004100       15  WS-BNKTXN-AIX1-RID-DATE           PIC X(10).           DBANK11P
-004200       15  WS-BNKTXN-AIX1-RID-DOT1           PIC X(1).            DBANK11P
-004300       15  WS-BNKTXN-AIX1-RID-TIME           PIC X(15).           DBANK11P
-004400       15  WS-BNKTXN-AIX1-RID-TIME-R REDEFINES                    DBANK11P
-004500             WS-BNKTXN-AIX1-RID-TIME.                             DBANK11P
-004600         20  WS-BNKTXN-AIX1-RID-HH           PIC 9(2).            DBANK11P
-004700         20  WS-BNKTXN-AIX1-RID-DOT2         PIC X(1).            DBANK11P
-004800         20  WS-BNKTXN-AIX1-RID-MM           PIC 9(2).            DBANK11P
-004900         20  WS-BNKTXN-AIX1-RID-DOT3         PIC X(1).            DBANK11P
-005000         20  WS-BNKTXN-AIX1-RID-SS           PIC 9(2).            DBANK11P
-005100         20  WS-BNKTXN-AIX1-RID-DOT4         PIC X(1).            DBANK11P
-005200         20  WS-BNKTXN-AIX1-RID-DEC          PIC 9(6).            DBANK11P
+003700   05  WS-BNKLEDG-AIX1-RID                    PIC X(35).          DBANK11P
+003800   05  WS-BNKLEDG-AIX1-RID-R REDEFINES WS-BNKLEDG-AIX1-RID.       DBANK11P
+003900     10  WS-BNKLEDG-AIX1-RID-ACC              PIC X(9).           DBANK11P
+004000     10  WS-BNKLEDG-AIX1-RID-STAMP.                               DBANK11P
+004100       15  WS-BNKLEDG-AIX1-RID-DATE           PIC X(10).          DBANK11P
+004200       15  WS-BNKLEDG-AIX1-RID-DOT1           PIC X(1).           DBANK11P
+004300       15  WS-BNKLEDG-AIX1-RID-TIME           PIC X(15).          DBANK11P
+004400       15  WS-BNKLEDG-AIX1-RID-TIME-R REDEFINES                   DBANK11P
+004500             WS-BNKLEDG-AIX1-RID-TIME.                            DBANK11P
+004600         20  WS-BNKLEDG-AIX1-RID-HH           PIC 9(2).           DBANK11P
+004700         20  WS-BNKLEDG-AIX1-RID-DOT2         PIC X(1).           DBANK11P
+004800         20  WS-BNKLEDG-AIX1-RID-MM           PIC 9(2).           DBANK11P
+004900         20  WS-BNKLEDG-AIX1-RID-DOT3         PIC X(1).           DBANK11P
+005000         20  WS-BNKLEDG-AIX1-RID-SS           PIC 9(2).           DBANK11P
+005100         20  WS-BNKLEDG-AIX1-RID-DOT4         PIC X(1).           DBANK11P
+005200         20  WS-BNKLEDG-AIX1-RID-DEC          PIC 9(6).           DBANK11P
 005300   05  WS-TRANS-COUNT                        PIC S9(10) COMP-3.   DBANK11P
 005400   05  WS-TRANS-EDIT                         PIC Z(6)9.           DBANK11P
 005500   05  WS-TRANS-EDIT-X REDEFINES WS-TRANS-EDIT                    DBANK11P
@@ -60,8 +60,8 @@
 006000 01  WS-BNKACC-REC.                                               DBANK11P
 006100 COPY CBANKVAC.                                                   DBANK11P
 006200                                                                  DBANK11P
-006300 01  WS-BNKTXN-REC.                                               DBANK11P
-006400 COPY CBANKVTX.                                                   DBANK11P
+006300 01  WS-BNKLEDG-REC.                                              DBANK11P
+006400 COPY CBANKVLG.                                                   DBANK11P
 006500                                                                  DBANK11P
 006600 01  WS-COMMAREA.                                                 DBANK11P
 006700 COPY CBANKD11.                                                   DBANK11P
@@ -132,37 +132,40 @@
 013200     MOVE BAC-REC-RP3-PID TO CD11O-RP3PID.                        DBANK11P
 013300     MOVE BAC-REC-RP3-ACCNO TO CD11O-RP3ACC.                      DBANK11P
 013400     MOVE BAC-REC-RP3-LAST-PAY TO CD11O-RP3DTE.                   DBANK11P
+013450     MOVE BAC-REC-NOTES TO CD11O-NOTES.                           DBANK11P
 013500                                                                  DBANK11P
 013600***************************************************************** DBANK11P
-013700* Check for transactions                                        * DBANK11P
+013700* Check for transactions - we only need to know whether one     * DBANK11P
+013750* exists, not how many, so BROWSE-LOOP stops the moment it finds* DBANK11P
+013760* the first one rather than browsing the account's whole history* DBANK11P
 013800***************************************************************** DBANK11P
 013900 BROWSE-START.                                                    DBANK11P
 014000     MOVE 0 TO WS-TRANS-COUNT.                                    DBANK11P
-014100     MOVE LOW-VALUES TO WS-BNKTXN-AIX1-RID.                       DBANK11P
-014200     MOVE CD11I-ACCNO TO WS-BNKTXN-AIX1-RID-ACC.                  DBANK11P
-014300     EXEC CICS STARTBR FILE('BNKTXN1')                            DBANK11P
-014400                       RIDFLD(WS-BNKTXN-AIX1-RID)                 DBANK11P
+014100     MOVE LOW-VALUES TO WS-BNKLEDG-AIX1-RID.                      DBANK11P
+014200     MOVE CD11I-ACCNO TO WS-BNKLEDG-AIX1-RID-ACC.                 DBANK11P
+014300     EXEC CICS STARTBR FILE('BNKLEDG1')                           DBANK11P
+014400                       RIDFLD(WS-BNKLEDG-AIX1-RID)                DBANK11P
 014500                       GTEQ                                       DBANK11P
 014600     END-EXEC.                                                    DBANK11P
 014700     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DBANK11P
 014800        GO TO BROWSE-STOP                                         DBANK11P
 014900     END-IF.                                                      DBANK11P
 015000 BROWSE-LOOP.                                                     DBANK11P
-015100     EXEC CICS READNEXT FILE('BNKTXN1')                           DBANK11P
-015200                        INTO(WS-BNKTXN-REC)                       DBANK11P
-015300                        LENGTH(LENGTH OF WS-BNKTXN-REC)           DBANK11P
-015400                        RIDFLD(WS-BNKTXN-AIX1-RID)                DBANK11P
+015100     EXEC CICS READNEXT FILE('BNKLEDG1')                          DBANK11P
+015200                        INTO(WS-BNKLEDG-REC)                      DBANK11P
+015300                        LENGTH(LENGTH OF WS-BNKLEDG-REC)          DBANK11P
+015400                        RIDFLD(WS-BNKLEDG-AIX1-RID)               DBANK11P
 015500                        RESP(WS-RESP)                             DBANK11P
 015600     END-EXEC.                                                    DBANK11P
 015700     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       DBANK11P
-015800        IF CD11I-ACCNO IS EQUAL TO BTX-REC-ACCNO                  DBANK11P
+015800        IF CD11I-ACCNO IS EQUAL TO BLG-REC-ACCNO                  DBANK11P
 015900           ADD 1 TO WS-TRANS-COUNT                                DBANK11P
-016000           GO TO BROWSE-LOOP                                      DBANK11P
+016000           GO TO BROWSE-STOP                                      DBANK11P
 016100        END-IF                                                    DBANK11P
 016200     END-IF.                                                      DBANK11P
 016300                                                                  DBANK11P
 016400 BROWSE-STOP.                                                     DBANK11P
-016500     EXEC CICS ENDBR FILE('BNKTXN1')                              DBANK11P
+016500     EXEC CICS ENDBR FILE('BNKLEDG1')                             DBANK11P
 016600     END-EXEC.                                                    DBANK11P
 016700                                                                  DBANK11P
 016800     IF WS-TRANS-COUNT IS EQUAL TO 0                              DBANK11P
