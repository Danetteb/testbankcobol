@@ -0,0 +1,387 @@
+000100****************************************************************  DBANK59P
+000200*                                                               * DBANK59P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK59P
+000400*   This demonstration program is provided for use by users     * DBANK59P
+000500*   of Micro Focus products and may be used, modified and       * DBANK59P
+000600*   distributed as part of your application provided that       * DBANK59P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK59P
+000800*   in this material.                                           * DBANK59P
+000900*                                                               * DBANK59P
+001000****************************************************************  DBANK59P
+001100                                                                  DBANK59P
+001200****************************************************************  DBANK59P
+001300* Program:     DBANK59P.CBL                                     * DBANK59P
+001400* Function:    Batch job to accrue and post interest to         * DBANK59P
+001500*              eligible accounts                                * DBANK59P
+001600*              VSAM version                                     * DBANK59P
+001700****************************************************************  DBANK59P
+001800                                                                  DBANK59P
+001900  IDENTIFICATION DIVISION.                                        DBANK59P
+002000  PROGRAM-ID.                                                     DBANK59P
+002100      DBANK59P.                                                   DBANK59P
+002200  DATE-WRITTEN.                                                   DBANK59P
+002300      September 2007.                                             DBANK59P
+002400  DATE-COMPILED.                                                  DBANK59P
+002500      Today.                                                      DBANK59P
+002600                                                                  DBANK59P
+002700  ENVIRONMENT DIVISION.                                           DBANK59P
+002800                                                                  DBANK59P
+002900  INPUT-OUTPUT   SECTION.                                         DBANK59P
+003000    FILE-CONTROL.                                                 DBANK59P
+003100      SELECT BNKACC-FILE                                          DBANK59P
+003200             ASSIGN       TO BNKACC                               DBANK59P
+003300             ORGANIZATION IS INDEXED                              DBANK59P
+003400             ACCESS MODE  IS SEQUENTIAL                           DBANK59P
+003500             RECORD KEY   IS BAC-REC-ACCNO                        DBANK59P
+003600             ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES         DBANK59P
+003700             FILE STATUS  IS WS-BNKACC-STATUS.                    DBANK59P
+003800                                                                  DBANK59P
+003900      SELECT BNKATYP-FILE                                         DBANK59P
+004000             ASSIGN       TO BNKATYP                              DBANK59P
+004100             ORGANIZATION IS INDEXED                              DBANK59P
+004200             ACCESS MODE  IS RANDOM                               DBANK59P
+004300             RECORD KEY   IS BAT-REC-TYPE                         DBANK59P
+004400             FILE STATUS  IS WS-BNKATYP-STATUS.                   DBANK59P
+004500                                                                  DBANK59P
+004600      SELECT BNKLEDG-FILE                                         DBANK59P
+004700             ASSIGN       TO BNKLEDG                              DBANK59P
+004800             ORGANIZATION IS INDEXED                              DBANK59P
+004900             ACCESS MODE  IS RANDOM                               DBANK59P
+005000             RECORD KEY   IS BLG-REC-TIMESTAMP                    DBANK59P
+005100             ALTERNATE KEY IS BLG-REC-ALTKEY1 WITH DUPLICATES     DBANK59P
+005200             FILE STATUS  IS WS-BNKLEDG-STATUS.                   DBANK59P
+005300                                                                  DBANK59P
+005400  DATA DIVISION.                                                  DBANK59P
+005500                                                                  DBANK59P
+005600  FILE SECTION.                                                   DBANK59P
+005700  FD  BNKACC-FILE.                                                DBANK59P
+005800  01  BNKACC-REC.                                                 DBANK59P
+005900  COPY CBANKVAC.                                                  DBANK59P
+006000                                                                  DBANK59P
+006100  FD  BNKATYP-FILE.                                               DBANK59P
+006200  01  BNKATYP-REC.                                                DBANK59P
+006300  COPY CBANKVAT.                                                  DBANK59P
+006400                                                                  DBANK59P
+006500  FD  BNKLEDG-FILE.                                               DBANK59P
+006600  01  BNKLEDG-REC.                                                DBANK59P
+006700  COPY CBANKVLG.                                                  DBANK59P
+006800                                                                  DBANK59P
+006900  WORKING-STORAGE SECTION.                                        DBANK59P
+007000  COPY CTIMERD.                                                   DBANK59P
+007100  COPY CTSTAMPD.                                                  DBANK59P
+007200                                                                  DBANK59P
+007300  01  WS-MISC-STORAGE.                                            DBANK59P
+007400    05  WS-PROGRAM-ID                         PIC X(8)            DBANK59P
+007500        VALUE 'DBANK59P'.                                         DBANK59P
+007600                                                                  DBANK59P
+007700    05  WS-BNKACC-STATUS.                                         DBANK59P
+007800      10  WS-BNKACC-STAT1                     PIC X(1).           DBANK59P
+007900      10  WS-BNKACC-STAT2                     PIC X(1).           DBANK59P
+008000                                                                  DBANK59P
+008100    05  WS-BNKATYP-STATUS.                                        DBANK59P
+008200      10  WS-BNKATYP-STAT1                    PIC X(1).           DBANK59P
+008300      10  WS-BNKATYP-STAT2                    PIC X(1).           DBANK59P
+008400                                                                  DBANK59P
+008500    05  WS-BNKLEDG-STATUS.                                        DBANK59P
+008600      10  WS-BNKLEDG-STAT1                    PIC X(1).           DBANK59P
+008700      10  WS-BNKLEDG-STAT2                    PIC X(1).           DBANK59P
+008800                                                                  DBANK59P
+008900    05  WS-IO-STATUS.                                             DBANK59P
+009000      10  WS-IO-STAT1                         PIC X(1).           DBANK59P
+009100      10  WS-IO-STAT2                         PIC X(1).           DBANK59P
+009200                                                                  DBANK59P
+009300    05  WS-TWO-BYTES.                                             DBANK59P
+009400      10  WS-TWO-BYTES-LEFT                   PIC X(1).           DBANK59P
+009500      10  WS-TWO-BYTES-RIGHT                  PIC X(1).           DBANK59P
+009600    05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                DBANK59P
+009700                                              PIC 9(1) COMP.      DBANK59P
+009800                                                                  DBANK59P
+009900    05  WS-OPEN-ERROR                         PIC 9(3).           DBANK59P
+010000      88  OPEN-OK                              VALUE 0.           DBANK59P
+010100                                                                  DBANK59P
+010200    05  WS-FILE                               PIC X(16).          DBANK59P
+010300                                                                  DBANK59P
+010400* Annual rate is converted to a daily rate by this divisor, the   DBANK59P
+010500* same plain 365-day-year convention used throughout this         DBANK59P
+010600* system's other date arithmetic                                  DBANK59P
+010700    05  WS-DAYS-IN-YEAR                       PIC 9(3) COMP-3     DBANK59P
+010800        VALUE 365.                                                DBANK59P
+010900                                                                  DBANK59P
+011000* Used when an account's type has no rate on file in BNKATYP      DBANK59P
+011100    05  WS-DEFAULT-INT-RATE                   PIC S9V9(4) COMP-3  DBANK59P
+011200        VALUE ZERO.                                               DBANK59P
+011300                                                                  DBANK59P
+011400    05  WS-ACCOUNTS-READ                      PIC 9(5)            DBANK59P
+011500        VALUE ZERO.                                               DBANK59P
+011600    05  WS-INTEREST-POSTED                    PIC 9(5)            DBANK59P
+011700        VALUE ZERO.                                               DBANK59P
+011800    05  WS-INTEREST-SKIPPED                   PIC 9(5)            DBANK59P
+011900        VALUE ZERO.                                               DBANK59P
+012000                                                                  DBANK59P
+012100    05  WS-ACCOUNT-CHANGED                    PIC X(1).           DBANK59P
+012200      88  WS-ACCOUNT-IS-CHANGED                VALUE 'Y'.         DBANK59P
+012300      88  WS-ACCOUNT-NOT-CHANGED               VALUE 'N'.         DBANK59P
+012310                                                                  DBANK59P
+012320    05  WS-AUDIT-STATUS                       PIC X(1).           DBANK59P
+012330      88  WS-AUDIT-IS-OK                        VALUE 'Y'.        DBANK59P
+012340      88  WS-AUDIT-NOT-OK                       VALUE 'N'.        DBANK59P
+012400                                                                  DBANK59P
+012500    05  WS-INT-RATE                           PIC S9V9(4) COMP-3. DBANK59P
+012600    05  WS-INT-AMOUNT                         PIC S9(7)V99        DBANK59P
+012700                                              COMP-3.             DBANK59P
+012800    05  WS-INT-DESC                           PIC X(40).          DBANK59P
+012900                                                                  DBANK59P
+013000  01  WS-TWOS-COMP.                                               DBANK59P
+013100    05  WS-TWOS-COMP-LEN                      PIC S9(4) COMP.     DBANK59P
+013200    05  WS-TWOS-COMP-INPUT                    PIC X(256).         DBANK59P
+013300    05  WS-TWOS-COMP-OUTPUT                   PIC X(256).         DBANK59P
+013400                                                                  DBANK59P
+013500  COPY CBANKTXD.                                                  DBANK59P
+013600                                                                  DBANK59P
+013700  01  WS-CONSOLE-MESSAGE                      PIC X(60).          DBANK59P
+013800                                                                  DBANK59P
+013900  PROCEDURE DIVISION.                                             DBANK59P
+014000      MOVE 'Started' TO WS-CONSOLE-MESSAGE.                       DBANK59P
+014100      PERFORM DISPLAY-CONSOLE-MESSAGE.                            DBANK59P
+014200      PERFORM RUN-TIME.                                           DBANK59P
+014300      SET OPEN-OK TO TRUE.                                        DBANK59P
+014400                                                                  DBANK59P
+014500      OPEN I-O BNKACC-FILE.                                       DBANK59P
+014600      MOVE WS-BNKACC-STATUS TO WS-IO-STATUS.                      DBANK59P
+014700      MOVE 'BNKACC-FILE' TO WS-FILE.                              DBANK59P
+014800      PERFORM CHECK-OPEN THRU                                     DBANK59P
+014900              CHECK-OPEN-EXIT.                                    DBANK59P
+015000                                                                  DBANK59P
+015100      OPEN INPUT BNKATYP-FILE.                                    DBANK59P
+015200      MOVE WS-BNKATYP-STATUS TO WS-IO-STATUS.                     DBANK59P
+015300      MOVE 'BNKATYP-FILE' TO WS-FILE.                             DBANK59P
+015400      PERFORM CHECK-OPEN THRU                                     DBANK59P
+015500              CHECK-OPEN-EXIT.                                    DBANK59P
+015600                                                                  DBANK59P
+015700      OPEN I-O BNKLEDG-FILE.                                      DBANK59P
+015800      MOVE WS-BNKLEDG-STATUS TO WS-IO-STATUS.                     DBANK59P
+015900      MOVE 'BNKLEDG-FILE' TO WS-FILE.                             DBANK59P
+016000      PERFORM CHECK-OPEN THRU                                     DBANK59P
+016100              CHECK-OPEN-EXIT.                                    DBANK59P
+016200                                                                  DBANK59P
+016300      IF WS-OPEN-ERROR IS NOT EQUAL TO ZERO                       DBANK59P
+016400         MOVE 'Aborting...' TO WS-CONSOLE-MESSAGE                 DBANK59P
+016500         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK59P
+016600         GO TO QUICK-EXIT                                         DBANK59P
+016700      END-IF.                                                     DBANK59P
+016800                                                                  DBANK59P
+016900  BNKACC-PROCESS.                                                 DBANK59P
+017000      MOVE 0 TO WS-ACCOUNTS-READ.                                 DBANK59P
+017100  BNKACC-LOOP.                                                    DBANK59P
+017200      READ BNKACC-FILE                                            DBANK59P
+017300        AT END                                                    DBANK59P
+017400          GO TO BNKACC-ENDED                                      DBANK59P
+017500      END-READ.                                                   DBANK59P
+017600      ADD 1 TO WS-ACCOUNTS-READ.                                  DBANK59P
+017700      SET WS-ACCOUNT-NOT-CHANGED TO TRUE.                         DBANK59P
+017800      IF BAC-REC-ACC-IS-OPEN                                      DBANK59P
+017900         AND BAC-REC-BALANCE IS GREATER THAN ZERO                 DBANK59P
+018000         PERFORM POST-INTEREST THRU                               DBANK59P
+018100                 POST-INTEREST-EXIT                               DBANK59P
+018200      ELSE                                                        DBANK59P
+018300         ADD 1 TO WS-INTEREST-SKIPPED                             DBANK59P
+018400      END-IF.                                                     DBANK59P
+018500      IF WS-ACCOUNT-IS-CHANGED                                    DBANK59P
+018600         REWRITE BNKACC-REC                                       DBANK59P
+018700         MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                    DBANK59P
+018800         IF WS-IO-STATUS IS NOT EQUAL TO '00'                     DBANK59P
+018900            MOVE SPACES TO WS-CONSOLE-MESSAGE                     DBANK59P
+019000            STRING 'Unable to rewrite account '                   DBANK59P
+019100                                       DELIMITED BY SIZE          DBANK59P
+019200                   BAC-REC-ACCNO       DELIMITED BY SIZE          DBANK59P
+019300              INTO WS-CONSOLE-MESSAGE                             DBANK59P
+019400            PERFORM DISPLAY-CONSOLE-MESSAGE                       DBANK59P
+019500            PERFORM DISPLAY-IO-STATUS                             DBANK59P
+019600         END-IF                                                   DBANK59P
+019700      END-IF.                                                     DBANK59P
+019800      GO TO BNKACC-LOOP.                                          DBANK59P
+019900  BNKACC-ENDED.                                                   DBANK59P
+020000      MOVE SPACES TO WS-CONSOLE-MESSAGE.                          DBANK59P
+020100      STRING WS-ACCOUNTS-READ             DELIMITED BY SIZE       DBANK59P
+020200             ' accounts read from BNKACC' DELIMITED BY SIZE       DBANK59P
+020300        INTO WS-CONSOLE-MESSAGE.                                  DBANK59P
+020400      PERFORM DISPLAY-CONSOLE-MESSAGE.                            DBANK59P
+020500      MOVE SPACES TO WS-CONSOLE-MESSAGE.                          DBANK59P
+020600      STRING WS-INTEREST-POSTED         DELIMITED BY SIZE         DBANK59P
+020700             ' accounts credited with interest'                   DBANK59P
+020800                                        DELIMITED BY SIZE         DBANK59P
+020900        INTO WS-CONSOLE-MESSAGE.                                  DBANK59P
+021000      PERFORM DISPLAY-CONSOLE-MESSAGE.                            DBANK59P
+021100      MOVE SPACES TO WS-CONSOLE-MESSAGE.                          DBANK59P
+021200      STRING WS-INTEREST-SKIPPED        DELIMITED BY SIZE         DBANK59P
+021300             ' accounts not eligible'   DELIMITED BY SIZE         DBANK59P
+021400        INTO WS-CONSOLE-MESSAGE.                                  DBANK59P
+021500      PERFORM DISPLAY-CONSOLE-MESSAGE.                            DBANK59P
+021600                                                                  DBANK59P
+021700      CLOSE BNKACC-FILE.                                          DBANK59P
+021800      CLOSE BNKATYP-FILE.                                         DBANK59P
+021900      CLOSE BNKLEDG-FILE.                                         DBANK59P
+022000                                                                  DBANK59P
+022100      PERFORM RUN-TIME.                                           DBANK59P
+022200                                                                  DBANK59P
+022300      MOVE 0 TO RETURN-CODE.                                      DBANK59P
+022400  QUICK-EXIT.                                                     DBANK59P
+022500      GOBACK.                                                     DBANK59P
+022600                                                                  DBANK59P
+022700****************************************************************  DBANK59P
+022800* Work out one day's interest for this account from its type's  * DBANK59P
+022900* annual rate, credit the balance and write the BNKLEDG entry,  * DBANK59P
+023000* the same audit write DBANK06P uses for an interactive         * DBANK59P
+023100* transfer, with this account as the only side of the posting.  * DBANK59P
+023200****************************************************************  DBANK59P
+023300  POST-INTEREST.                                                  DBANK59P
+023400      PERFORM GET-ACCOUNT-TYPE THRU                               DBANK59P
+023500              GET-ACCOUNT-TYPE-EXIT.                              DBANK59P
+023600      IF WS-INT-RATE IS EQUAL TO ZERO                             DBANK59P
+023700         ADD 1 TO WS-INTEREST-SKIPPED                             DBANK59P
+023800         GO TO POST-INTEREST-EXIT                                 DBANK59P
+023900      END-IF.                                                     DBANK59P
+024000                                                                  DBANK59P
+024100      COMPUTE WS-INT-AMOUNT ROUNDED =                             DBANK59P
+024200          BAC-REC-BALANCE * WS-INT-RATE / WS-DAYS-IN-YEAR.        DBANK59P
+024300      IF WS-INT-AMOUNT IS LESS THAN OR EQUAL TO ZERO              DBANK59P
+024400         ADD 1 TO WS-INTEREST-SKIPPED                             DBANK59P
+024500         GO TO POST-INTEREST-EXIT                                 DBANK59P
+024600      END-IF.                                                     DBANK59P
+024700                                                                  DBANK59P
+024800      ADD WS-INT-AMOUNT TO BAC-REC-BALANCE.                       DBANK59P
+024850                                                                  DBANK59P
+024900      PERFORM WRITE-AUDIT-RECORD THRU                             DBANK59P
+024950              WRITE-AUDIT-RECORD-EXIT.                            DBANK59P
+024960                                                                  DBANK59P
+024970      IF WS-AUDIT-NOT-OK                                          DBANK59P
+024975         SUBTRACT WS-INT-AMOUNT FROM BAC-REC-BALANCE              DBANK59P
+024980         ADD 1 TO WS-INTEREST-SKIPPED                             DBANK59P
+024985         GO TO POST-INTEREST-EXIT                                 DBANK59P
+024990      END-IF.                                                     DBANK59P
+024995                                                                  DBANK59P
+025000      SET WS-ACCOUNT-IS-CHANGED TO TRUE.                          DBANK59P
+025050      ADD 1 TO WS-INTEREST-POSTED.                                DBANK59P
+025400  POST-INTEREST-EXIT.                                             DBANK59P
+025500      EXIT.                                                       DBANK59P
+025600                                                                  DBANK59P
+025700****************************************************************  DBANK59P
+025800* Look up the daily-applicable interest rate for this account's * DBANK59P
+025900* type. WS-INT-RATE is left at zero (via the default) if the    * DBANK59P
+026000* type record cannot be found or carries no rate.               * DBANK59P
+026100****************************************************************  DBANK59P
+026200  GET-ACCOUNT-TYPE.                                               DBANK59P
+026300      MOVE WS-DEFAULT-INT-RATE TO WS-INT-RATE.                    DBANK59P
+026400      MOVE BAC-REC-TYPE TO BAT-REC-TYPE.                          DBANK59P
+026500      READ BNKATYP-FILE                                           DBANK59P
+026600        INVALID KEY                                               DBANK59P
+026700          GO TO GET-ACCOUNT-TYPE-EXIT                             DBANK59P
+026800      END-READ.                                                   DBANK59P
+026900      MOVE BAT-REC-INT-RATE TO WS-INT-RATE.                       DBANK59P
+027000  GET-ACCOUNT-TYPE-EXIT.                                          DBANK59P
+027100      EXIT.                                                       DBANK59P
+027200                                                                  DBANK59P
+027300****************************************************************  DBANK59P
+027400* Write the single BNKLEDG audit record for this posting. There * DBANK59P
+027500* is no paired FROM side, since the money did not move from     * DBANK59P
+027600* another customer's account - it follows DBANK06P's layout and * DBANK59P
+027700* timestamp handling, but only ever writes the TO-side entry.   * DBANK59P
+027800****************************************************************  DBANK59P
+027900  WRITE-AUDIT-RECORD.                                             DBANK59P
+027950      SET WS-AUDIT-IS-OK TO TRUE.                                 DBANK59P
+028000      COPY CTSTAMPP.                                              DBANK59P
+028100                                                                  DBANK59P
+028200      MOVE SPACES TO WS-INT-DESC.                                 DBANK59P
+028300      STRING 'Interest paid' DELIMITED BY SIZE                    DBANK59P
+028400        INTO WS-INT-DESC.                                         DBANK59P
+028500                                                                  DBANK59P
+028600      MOVE '0' TO WS-TIMESTAMP (26:1).                            DBANK59P
+028700      MOVE BAC-REC-PID TO BLG-REC-PID.                            DBANK59P
+028800      SET BLG-REC-TYPE-TRANSFER TO TRUE.                          DBANK59P
+028900      SET BLG-REC-SUB-TYPE-TO TO TRUE.                            DBANK59P
+029000      MOVE BAC-REC-ACCNO TO BLG-REC-ACCNO.                        DBANK59P
+029100      MOVE WS-TIMESTAMP TO BLG-REC-TIMESTAMP.                     DBANK59P
+029200      MOVE BAC-REC-ACCNO TO BLG-REC-ALTKEY1-ACCNO.                DBANK59P
+029300      MOVE WS-TIMESTAMP TO BLG-REC-ALTKEY1-TIMESTAMP.             DBANK59P
+029400      MOVE WS-INT-AMOUNT TO BLG-REC-AMOUNT.                       DBANK59P
+029500      MOVE SPACES TO TXN-DATA.                                    DBANK59P
+029600      MOVE WS-INT-DESC TO TXN-T1-OLD-DESC.                        DBANK59P
+029700      MOVE TXN-DATA-OLD TO BLG-REC-DATA-OLD.                      DBANK59P
+029800      MOVE TXN-DATA-NEW TO BLG-REC-DATA-NEW.                      DBANK59P
+029900      MOVE WS-TIMESTAMP TO WS-TWOS-COMP-INPUT.                    DBANK59P
+030000      MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.                     DBANK59P
+030100      MOVE LENGTH OF WS-TIMESTAMP TO WS-TWOS-COMP-LEN.            DBANK59P
+030200      CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                      DBANK59P
+030300                            WS-TWOS-COMP-INPUT                    DBANK59P
+030400                            WS-TWOS-COMP-OUTPUT.                  DBANK59P
+030500      MOVE WS-TWOS-COMP-OUTPUT TO BLG-REC-TIMESTAMP-FF.           DBANK59P
+030600      WRITE BNKLEDG-REC                                           DBANK59P
+030700        INVALID KEY                                               DBANK59P
+030800          MOVE SPACES TO WS-CONSOLE-MESSAGE                       DBANK59P
+030900          STRING 'Unable to write interest record '               DBANK59P
+031000                                         DELIMITED BY SIZE        DBANK59P
+031100                 BAC-REC-ACCNO           DELIMITED BY SIZE        DBANK59P
+031200            INTO WS-CONSOLE-MESSAGE                               DBANK59P
+031300          PERFORM DISPLAY-CONSOLE-MESSAGE                         DBANK59P
+031350          SET WS-AUDIT-NOT-OK TO TRUE                             DBANK59P
+031400      END-WRITE.                                                  DBANK59P
+031500  WRITE-AUDIT-RECORD-EXIT.                                        DBANK59P
+031600      EXIT.                                                       DBANK59P
+031700                                                                  DBANK59P
+031800****************************************************************  DBANK59P
+031900* Check file open OK                                            * DBANK59P
+032000****************************************************************  DBANK59P
+032100  CHECK-OPEN.                                                     DBANK59P
+032200      IF WS-IO-STATUS IS EQUAL TO '00'                            DBANK59P
+032300         MOVE SPACES TO WS-CONSOLE-MESSAGE                        DBANK59P
+032400         STRING WS-FILE       DELIMITED BY ' '                    DBANK59P
+032500                ' opened ok' DELIMITED BY SIZE                    DBANK59P
+032600           INTO WS-CONSOLE-MESSAGE                                DBANK59P
+032700         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK59P
+032800      ELSE                                                        DBANK59P
+032900         MOVE SPACES TO WS-CONSOLE-MESSAGE                        DBANK59P
+033000         STRING WS-FILE          DELIMITED BY ' '                 DBANK59P
+033100                ' did not open' DELIMITED BY SIZE                 DBANK59P
+033200           INTO WS-CONSOLE-MESSAGE                                DBANK59P
+033300         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK59P
+033400         PERFORM DISPLAY-IO-STATUS                                DBANK59P
+033500         ADD 1 TO WS-OPEN-ERROR                                   DBANK59P
+033600      END-IF.                                                     DBANK59P
+033700  CHECK-OPEN-EXIT.                                                DBANK59P
+033800      EXIT.                                                       DBANK59P
+033900                                                                  DBANK59P
+034000****************************************************************  DBANK59P
+034100* Display the file status bytes. This routine will display as   * DBANK59P
+034200* two digits if the full two byte file status is numeric. If    * DBANK59P
+034300* second byte is non-numeric then it will be treated as a       * DBANK59P
+034400* binary number.                                                * DBANK59P
+034500****************************************************************  DBANK59P
+034600  DISPLAY-IO-STATUS.                                              DBANK59P
+034700      IF WS-IO-STATUS NUMERIC                                     DBANK59P
+034800         MOVE SPACE TO WS-CONSOLE-MESSAGE                         DBANK59P
+034900         STRING 'File status -' DELIMITED BY SIZE                 DBANK59P
+035000                WS-IO-STATUS   DELIMITED BY SIZE                  DBANK59P
+035100           INTO WS-CONSOLE-MESSAGE                                DBANK59P
+035200         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK59P
+035300      ELSE                                                        DBANK59P
+035400         SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY    DBANK59P
+035500         MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                   DBANK59P
+035600         MOVE SPACE TO WS-CONSOLE-MESSAGE                         DBANK59P
+035700         STRING 'File status -' DELIMITED BY SIZE                 DBANK59P
+035800                WS-IO-STAT1    DELIMITED BY SIZE                  DBANK59P
+035900                '/'            DELIMITED BY SIZE                  DBANK59P
+036000                WS-TWO-BYTES   DELIMITED BY SIZE                  DBANK59P
+036100           INTO WS-CONSOLE-MESSAGE                                DBANK59P
+036200         PERFORM DISPLAY-CONSOLE-MESSAGE                          DBANK59P
+036300      END-IF.                                                     DBANK59P
+036400                                                                  DBANK59P
+036500****************************************************************  DBANK59P
+036600* Display CONSOLE messages...                                   * DBANK59P
+036700****************************************************************  DBANK59P
+036800  DISPLAY-CONSOLE-MESSAGE.                                        DBANK59P
+036900      DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.             DBANK59P
+037000      MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                      DBANK59P
+037100                                                                  DBANK59P
+037200  COPY CTIMERP.                                                   DBANK59P
+037300                                                                  DBANK59P
+037400* $ Version 5.94a sequenced on Thursday 20 Sep 2007 at 9:00am     DBANK59P
