@@ -0,0 +1,280 @@
+000100***************************************************************** DBANK20P
+000200*                                                               * DBANK20P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DBANK20P
+000400*   This demonstration program is provided for use by users     * DBANK20P
+000500*   of Micro Focus products and may be used, modified and       * DBANK20P
+000600*   distributed as part of your application provided that       * DBANK20P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK20P
+000800*   in this material.                                           * DBANK20P
+000900*                                                               * DBANK20P
+001000***************************************************************** DBANK20P
+001100                                                                  DBANK20P
+001200***************************************************************** DBANK20P
+001300* Program:     DBANK20P.CBL                                     * DBANK20P
+001400* Function:    Close an account for the signed-on customer,    *  DBANK20P
+001500*              sweeping any remaining balance to another       *  DBANK20P
+001600*              account, VSAM Version                           *  DBANK20P
+001700***************************************************************** DBANK20P
+001800                                                                  DBANK20P
+001900 IDENTIFICATION DIVISION.                                         DBANK20P
+002000 PROGRAM-ID.                                                      DBANK20P
+002100     DBANK20P.                                                    DBANK20P
+002200 DATE-WRITTEN.                                                    DBANK20P
+002300     September 2007.                                              DBANK20P
+002400 DATE-COMPILED.                                                   DBANK20P
+002500     Today.                                                       DBANK20P
+002600                                                                  DBANK20P
+002700 ENVIRONMENT DIVISION.                                            DBANK20P
+002800                                                                  DBANK20P
+002900 DATA DIVISION.                                                   DBANK20P
+003000                                                                  DBANK20P
+003100 WORKING-STORAGE SECTION.                                         DBANK20P
+003200 01  WS-MISC-STORAGE.                                             DBANK20P
+003300   05  WS-PROGRAM-ID                         PIC X(8)             DBANK20P
+003400       VALUE 'DBANK20P'.                                          DBANK20P
+003500   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK20P
+003600   05  WS-READ-TOKEN-CLOSE                   PIC S9(8) COMP.      DBANK20P
+003700   05  WS-READ-TOKEN-SWEEP                   PIC S9(8) COMP.      DBANK20P
+003800   05  WS-RESP                               PIC S9(8) COMP.      DBANK20P
+003900   05  WS-BNKACC-CLOSE-RID                   PIC X(9).            DBANK20P
+004000   05  WS-BNKACC-SWEEP-RID                   PIC X(9).            DBANK20P
+004100   05  WS-BNKLEDG-RID                         PIC X(26).          DBANK20P
+004200                                                                  DBANK20P
+004300 01  WS-TWOS-COMP.                                                DBANK20P
+004400   05  WS-TWOS-COMP-LEN                      PIC S9(4) COMP.      DBANK20P
+004500   05  WS-TWOS-COMP-INPUT                    PIC X(256).          DBANK20P
+004600   05  WS-TWOS-COMP-OUTPUT                   PIC X(256).          DBANK20P
+004700                                                                  DBANK20P
+004800 COPY CTSTAMPD.                                                   DBANK20P
+004900                                                                  DBANK20P
+005000 01  WS-BNKACC-CLOSE-REC.                                         DBANK20P
+005100 COPY CBANKVAC.                                                   DBANK20P
+005200                                                                  DBANK20P
+005300 01  WS-BNKACC-SWEEP-REC.                                         DBANK20P
+005400 COPY CBANKVAC.                                                   DBANK20P
+005500                                                                  DBANK20P
+005600 01  WS-BNKLEDG-REC.                                              DBANK20P
+005700 COPY CBANKVLG.                                                   DBANK20P
+005800                                                                  DBANK20P
+005900 COPY CBANKTXD.                                                   DBANK20P
+006000                                                                  DBANK20P
+006100 01  WS-COMMAREA.                                                 DBANK20P
+006200 COPY CBANKD20.                                                   DBANK20P
+006300                                                                  DBANK20P
+006400 COPY CABENDD.                                                    DBANK20P
+006500                                                                  DBANK20P
+006600 LINKAGE SECTION.                                                 DBANK20P
+006700 01  DFHCOMMAREA.                                                 DBANK20P
+006800   05  LK-COMMAREA                           PIC X(1)             DBANK20P
+006900       OCCURS 1 TO 4096 TIMES                                     DBANK20P
+007000         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK20P
+007100                                                                  DBANK20P
+007200 COPY CENTRY.                                                     DBANK20P
+007300***************************************************************** DBANK20P
+007400* Move the passed data to our area                              * DBANK20P
+007500***************************************************************** DBANK20P
+007600     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK20P
+007700     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK20P
+007800                                                                  DBANK20P
+007900***************************************************************** DBANK20P
+008000* Initialize our output area                                    * DBANK20P
+008100***************************************************************** DBANK20P
+008200     MOVE SPACES TO CD20O-DATA.                                   DBANK20P
+008300     SET CD20O-CLOSE-FAIL TO TRUE.                                DBANK20P
+008400     MOVE ZERO TO CD20O-SWEPT-AMOUNT.                             DBANK20P
+008500                                                                  DBANK20P
+008600***************************************************************** DBANK20P
+008700* Try to read the account to be closed                          * DBANK20P
+008800***************************************************************** DBANK20P
+008900     MOVE CD20I-CLOSE-ACC TO WS-BNKACC-CLOSE-RID.                 DBANK20P
+009000     EXEC CICS READ FILE('BNKACC')                                DBANK20P
+009100                    UPDATE                                        DBANK20P
+009200                    INTO(WS-BNKACC-CLOSE-REC)                     DBANK20P
+009300                    LENGTH(LENGTH OF WS-BNKACC-CLOSE-REC)         DBANK20P
+009400                    RIDFLD(WS-BNKACC-CLOSE-RID)                   DBANK20P
+009500                    TOKEN(WS-READ-TOKEN-CLOSE)                    DBANK20P
+009600                    RESP(WS-RESP)                                 DBANK20P
+009700     END-EXEC.                                                    DBANK20P
+009800     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DBANK20P
+009900        MOVE 'Unable to read account to be closed' TO CD20O-MSG   DBANK20P
+010000        GO TO DBANK20P-EXIT                                       DBANK20P
+010100     END-IF.                                                      DBANK20P
+010200                                                                  DBANK20P
+010300***************************************************************** DBANK20P
+010400* The account must belong to this customer, and must not        * DBANK20P
+010500* already be closed                                             * DBANK20P
+010600***************************************************************** DBANK20P
+010700     IF CD20I-PID IS NOT EQUAL TO                                 DBANK20P
+010750          BAC-REC-PID IN WS-BNKACC-CLOSE-REC                      DBANK20P
+010800        MOVE 'Account does not belong to this customer'           DBANK20P
+010900          TO CD20O-MSG                                            DBANK20P
+011000        GO TO DBANK20P-EXIT                                       DBANK20P
+011100     END-IF.                                                      DBANK20P
+011200     IF BAC-REC-ACC-IS-CLOSED IN WS-BNKACC-CLOSE-REC              DBANK20P
+011300        MOVE 'Account is already closed' TO CD20O-MSG             DBANK20P
+011400        GO TO DBANK20P-EXIT                                       DBANK20P
+011500     END-IF.                                                      DBANK20P
+011600                                                                  DBANK20P
+011700***************************************************************** DBANK20P
+011800* If the account has a balance, it must be swept to another     * DBANK20P
+011900* account before it can be closed                               * DBANK20P
+012000***************************************************************** DBANK20P
+012100     IF BAC-REC-BALANCE IN WS-BNKACC-CLOSE-REC                    DBANK20P
+012150          IS NOT EQUAL TO ZERO                                    DBANK20P
+012200        IF CD20I-SWEEP-ACC IS EQUAL TO SPACES OR LOW-VALUES       DBANK20P
+012300           MOVE 'A destination account is needed'                 DBANK20P
+012400             TO CD20O-MSG                                         DBANK20P
+012500           GO TO DBANK20P-EXIT                                    DBANK20P
+012600        END-IF                                                    DBANK20P
+012700        IF CD20I-SWEEP-ACC IS EQUAL TO CD20I-CLOSE-ACC            DBANK20P
+012800           MOVE 'Cannot sweep the balance into the account'       DBANK20P
+012900             TO CD20O-MSG                                         DBANK20P
+013000           GO TO DBANK20P-EXIT                                    DBANK20P
+013100        END-IF                                                    DBANK20P
+013200                                                                  DBANK20P
+013300        MOVE CD20I-SWEEP-ACC TO WS-BNKACC-SWEEP-RID               DBANK20P
+013400        EXEC CICS READ FILE('BNKACC')                             DBANK20P
+013500                       UPDATE                                     DBANK20P
+013600                       INTO(WS-BNKACC-SWEEP-REC)                  DBANK20P
+013700                       LENGTH(LENGTH OF WS-BNKACC-SWEEP-REC)      DBANK20P
+013800                       RIDFLD(WS-BNKACC-SWEEP-RID)                DBANK20P
+013900                       TOKEN(WS-READ-TOKEN-SWEEP)                 DBANK20P
+014000                       RESP(WS-RESP)                              DBANK20P
+014100        END-EXEC                                                  DBANK20P
+014200        IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                DBANK20P
+014300           MOVE 'Unable to read destination account details'      DBANK20P
+014400             TO CD20O-MSG                                         DBANK20P
+014500           GO TO DBANK20P-EXIT                                    DBANK20P
+014600        END-IF                                                    DBANK20P
+014700        IF CD20I-PID IS NOT EQUAL TO BAC-REC-PID IN               DBANK20P
+014800             WS-BNKACC-SWEEP-REC                                  DBANK20P
+014900           MOVE 'Destination account does not belong to this'     DBANK20P
+015000             TO CD20O-MSG                                         DBANK20P
+015100           GO TO DBANK20P-EXIT                                    DBANK20P
+015200        END-IF                                                    DBANK20P
+015300        IF BAC-REC-ACC-IS-CLOSED IN WS-BNKACC-SWEEP-REC           DBANK20P
+015400           MOVE 'Destination account is closed' TO CD20O-MSG      DBANK20P
+015500           GO TO DBANK20P-EXIT                                    DBANK20P
+015600        END-IF                                                    DBANK20P
+015700                                                                  DBANK20P
+015800        MOVE BAC-REC-BALANCE IN WS-BNKACC-CLOSE-REC               DBANK20P
+015900          TO CD20O-SWEPT-AMOUNT                                   DBANK20P
+016000        ADD BAC-REC-BALANCE IN WS-BNKACC-CLOSE-REC                DBANK20P
+016100          TO BAC-REC-BALANCE IN WS-BNKACC-SWEEP-REC               DBANK20P
+016200                                                                  DBANK20P
+016300        EXEC CICS REWRITE FILE('BNKACC')                          DBANK20P
+016400                          FROM(WS-BNKACC-SWEEP-REC)               DBANK20P
+016500                          LENGTH(LENGTH OF WS-BNKACC-SWEEP-REC)   DBANK20P
+016600                          TOKEN(WS-READ-TOKEN-SWEEP)              DBANK20P
+016700                          RESP(WS-RESP)                           DBANK20P
+016800        END-EXEC                                                  DBANK20P
+016900        IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                DBANK20P
+017000           MOVE 'Unable to rewrite destination account details'   DBANK20P
+017100             TO CD20O-MSG                                         DBANK20P
+017200           GO TO DBANK20P-EXIT                                    DBANK20P
+017300        END-IF                                                    DBANK20P
+017400                                                                  DBANK20P
+017500        MOVE ZERO TO BAC-REC-BALANCE IN WS-BNKACC-CLOSE-REC       DBANK20P
+017600     END-IF.                                                      DBANK20P
+017700                                                                  DBANK20P
+017800***************************************************************** DBANK20P
+017900* Mark the account closed and rewrite it                        * DBANK20P
+018000***************************************************************** DBANK20P
+018100     SET BAC-REC-ACC-IS-CLOSED IN WS-BNKACC-CLOSE-REC TO TRUE.    DBANK20P
+018200* Simulate SQL TIMESTAMP function                                 DBANK20P
+018300 COPY CTSTAMPP.                                                   DBANK20P
+018400     MOVE WS-TS-CURRENT-DATE                                      DBANK20P
+018500       TO BAC-REC-CLOSE-DATE IN WS-BNKACC-CLOSE-REC.              DBANK20P
+018600                                                                  DBANK20P
+018700     EXEC CICS REWRITE FILE('BNKACC')                             DBANK20P
+018800                       FROM(WS-BNKACC-CLOSE-REC)                  DBANK20P
+018900                       LENGTH(LENGTH OF WS-BNKACC-CLOSE-REC)      DBANK20P
+019000                       TOKEN(WS-READ-TOKEN-CLOSE)                 DBANK20P
+019100                       RESP(WS-RESP)                              DBANK20P
+019200     END-EXEC.                                                    DBANK20P
+019300     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DBANK20P
+019400        MOVE 'Unable to rewrite account to be closed'             DBANK20P
+019450          TO CD20O-MSG                                            DBANK20P
+019500        GO TO DBANK20P-EXIT                                       DBANK20P
+019600     END-IF.                                                      DBANK20P
+019700                                                                  DBANK20P
+019800***************************************************************** DBANK20P
+019900* If a balance was swept, write a paired audit record for it    * DBANK20P
+020000***************************************************************** DBANK20P
+020100     IF CD20O-SWEPT-AMOUNT IS GREATER THAN ZERO                   DBANK20P
+020200        MOVE '0' TO WS-TIMESTAMP (26:1)                           DBANK20P
+020300        MOVE SPACES TO WS-BNKLEDG-REC                             DBANK20P
+020400        MOVE CD20I-PID TO BLG-REC-PID                             DBANK20P
+020500        MOVE '1' TO BLG-REC-TYPE                                  DBANK20P
+020600        MOVE '1' TO BLG-REC-SUB-TYPE                              DBANK20P
+020700        MOVE CD20I-CLOSE-ACC TO BLG-REC-ACCNO                     DBANK20P
+020800        MOVE WS-TIMESTAMP TO BLG-REC-TIMESTAMP                    DBANK20P
+020900        MOVE CD20I-CLOSE-ACC TO BLG-REC-ALTKEY1-ACCNO             DBANK20P
+021000        MOVE WS-TIMESTAMP TO BLG-REC-ALTKEY1-TIMESTAMP            DBANK20P
+021100        MOVE CD20O-SWEPT-AMOUNT TO BLG-REC-AMOUNT                 DBANK20P
+021200        MOVE SPACES TO TXN-DATA                                   DBANK20P
+021300        MOVE 'Account closure balance sweep' TO TXN-T1-OLD-DESC   DBANK20P
+021400        MOVE TXN-DATA-OLD TO BLG-REC-DATA-OLD                     DBANK20P
+021500        MOVE TXN-DATA-NEW TO BLG-REC-DATA-NEW                     DBANK20P
+021600        MOVE WS-TIMESTAMP TO WS-TWOS-COMP-INPUT                   DBANK20P
+021700        MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT                    DBANK20P
+021800        MOVE LENGTH OF WS-TIMESTAMP TO WS-TWOS-COMP-LEN           DBANK20P
+021900        CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                    DBANK20P
+022000                              WS-TWOS-COMP-INPUT                  DBANK20P
+022100                              WS-TWOS-COMP-OUTPUT                 DBANK20P
+022200        MOVE WS-TWOS-COMP-OUTPUT TO BLG-REC-TIMESTAMP-FF          DBANK20P
+022300        MOVE WS-TIMESTAMP TO WS-BNKLEDG-RID                       DBANK20P
+022400        EXEC CICS WRITE FILE('BNKLEDG')                           DBANK20P
+022500                             FROM(WS-BNKLEDG-REC)                 DBANK20P
+022600                             LENGTH(LENGTH OF WS-BNKLEDG-REC)     DBANK20P
+022700                             RIDFLD(WS-BNKLEDG-RID)               DBANK20P
+022800                             KEYLENGTH(LENGTH OF WS-BNKLEDG-RID)  DBANK20P
+022900                             RESP(WS-RESP)                        DBANK20P
+023000        END-EXEC                                                  DBANK20P
+023100                                                                  DBANK20P
+023200        MOVE '1' TO WS-TIMESTAMP (26:1)                           DBANK20P
+023300        MOVE SPACES TO WS-BNKLEDG-REC                             DBANK20P
+023400        MOVE CD20I-PID TO BLG-REC-PID                             DBANK20P
+023500        MOVE '1' TO BLG-REC-TYPE                                  DBANK20P
+023600        MOVE '2' TO BLG-REC-SUB-TYPE                              DBANK20P
+023700        MOVE CD20I-SWEEP-ACC TO BLG-REC-ACCNO                     DBANK20P
+023800        MOVE WS-TIMESTAMP TO BLG-REC-TIMESTAMP                    DBANK20P
+023900        MOVE CD20I-SWEEP-ACC TO BLG-REC-ALTKEY1-ACCNO             DBANK20P
+024000        MOVE WS-TIMESTAMP TO BLG-REC-ALTKEY1-TIMESTAMP            DBANK20P
+024100        MOVE CD20O-SWEPT-AMOUNT TO BLG-REC-AMOUNT                 DBANK20P
+024200        MOVE SPACES TO TXN-DATA                                   DBANK20P
+024300        MOVE 'Account closure balance sweep' TO TXN-T1-OLD-DESC   DBANK20P
+024400        MOVE TXN-DATA-OLD TO BLG-REC-DATA-OLD                     DBANK20P
+024500        MOVE TXN-DATA-NEW TO BLG-REC-DATA-NEW                     DBANK20P
+024600        MOVE WS-TIMESTAMP TO WS-TWOS-COMP-INPUT                   DBANK20P
+024700        MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT                    DBANK20P
+024800        MOVE LENGTH OF WS-TIMESTAMP TO WS-TWOS-COMP-LEN           DBANK20P
+024900        CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                    DBANK20P
+025000                              WS-TWOS-COMP-INPUT                  DBANK20P
+025100                              WS-TWOS-COMP-OUTPUT                 DBANK20P
+025200        MOVE WS-TWOS-COMP-OUTPUT TO BLG-REC-TIMESTAMP-FF          DBANK20P
+025300        MOVE WS-TIMESTAMP TO WS-BNKLEDG-RID                       DBANK20P
+025400        EXEC CICS WRITE FILE('BNKLEDG')                           DBANK20P
+025500                             FROM(WS-BNKLEDG-REC)                 DBANK20P
+025600                             LENGTH(LENGTH OF WS-BNKLEDG-REC)     DBANK20P
+025700                             RIDFLD(WS-BNKLEDG-RID)               DBANK20P
+025800                             KEYLENGTH(LENGTH OF WS-BNKLEDG-RID)  DBANK20P
+025900                             RESP(WS-RESP)                        DBANK20P
+026000        END-EXEC                                                  DBANK20P
+026100     END-IF.                                                      DBANK20P
+026200                                                                  DBANK20P
+026300     SET CD20O-CLOSE-OK TO TRUE.                                  DBANK20P
+026400     MOVE 'Account closed' TO CD20O-MSG.                          DBANK20P
+026500                                                                  DBANK20P
+026600 DBANK20P-EXIT.                                                   DBANK20P
+026700***************************************************************** DBANK20P
+026800* Move the result back to the callers area                      * DBANK20P
+026900***************************************************************** DBANK20P
+027000     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK20P
+027100                                                                  DBANK20P
+027200***************************************************************** DBANK20P
+027300* Return to our caller                                          * DBANK20P
+027400***************************************************************** DBANK20P
+027500 COPY CRETURN.                                                    DBANK20P
+027600                                                                  DBANK20P
+027700* $ Version 5.94a sequenced on Thursday 20 Sep 2007 at 9:00am     DBANK20P
