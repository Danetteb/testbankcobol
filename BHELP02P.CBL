@@ -0,0 +1,90 @@
+000100******************************************************************BHELP02P
+000200*                                                                 BHELP02P
+000300* Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.     * BHELP02P
+000400* This demonstration program is provided for use by users       * BHELP02P
+000500* of Micro Focus products and may be used, modified and         * BHELP02P
+000600* distributed as part of your application provided that         * BHELP02P
+000700* you properly acknowledge the copyright of Micro Focus         * BHELP02P
+000800* in this material.                                             * BHELP02P
+000900*                                                                 BHELP02P
+001000******************************************************************BHELP02P
+001100                                                                  BHELP02P
+001200******************************************************************BHELP02P
+001300* Program:     BHELP02P.CBL                                     * BHELP02P
+001400* Layer:       Business logic                                   * BHELP02P
+001500* Function:    Validate and apply a change to a line of screen  * BHELP02P
+001600*              help text                                         *BHELP02P
+001700******************************************************************BHELP02P
+001800                                                                  BHELP02P
+001900 IDENTIFICATION DIVISION.                                         BHELP02P
+002000 PROGRAM-ID.                                                      BHELP02P
+002100     BHELP02P.                                                    BHELP02P
+002200 DATE-WRITTEN.                                                    BHELP02P
+002300     September 2007.                                              BHELP02P
+002400 DATE-COMPILED.                                                   BHELP02P
+002500     Today.                                                       BHELP02P
+002600                                                                  BHELP02P
+002700 ENVIRONMENT DIVISION.                                            BHELP02P
+002800                                                                  BHELP02P
+002900 DATA DIVISION.                                                   BHELP02P
+003000 WORKING-STORAGE SECTION.                                         BHELP02P
+003100 01  WS-MISC-STORAGE.                                             BHELP02P
+003200   05  WS-PROGRAM-ID                       PIC X(8)               BHELP02P
+003300       VALUE 'BHELP02P'.                                          BHELP02P
+003400                                                                  BHELP02P
+003500 01  WS-HELP-DATA.                                                BHELP02P
+003600 COPY CHELPD02.                                                   BHELP02P
+003700                                                                  BHELP02P
+003800 COPY CABENDD.                                                    BHELP02P
+003900                                                                  BHELP02P
+004000 LINKAGE SECTION.                                                 BHELP02P
+004100 01  DFHCOMMAREA.                                                 BHELP02P
+004200   05  LK-COMMAREA                         PIC X(6144).           BHELP02P
+004300                                                                  BHELP02P
+004400 COPY CENTRY.                                                     BHELP02P
+004500******************************************************************BHELP02P
+004600* Make ourselves re-entrant                                     * BHELP02P
+004700******************************************************************BHELP02P
+004800                                                                  BHELP02P
+004900******************************************************************BHELP02P
+005000* Move the passed area to our area                              * BHELP02P
+005100******************************************************************BHELP02P
+005200     MOVE DFHCOMMAREA (1:LENGTH OF WS-HELP-DATA) TO WS-HELP-DATA. BHELP02P
+005300                                                                  BHELP02P
+005400******************************************************************BHELP02P
+005500* Validate the input before we try to store it                  * BHELP02P
+005600******************************************************************BHELP02P
+005700     MOVE SPACES TO HELP02O-DATA.                                 BHELP02P
+005800     SET HELP02-UPDATE-FAIL TO TRUE.                              BHELP02P
+005900                                                                  BHELP02P
+006000     IF HELP02I-SCRN IS EQUAL TO SPACES                           BHELP02P
+006100        MOVE 'Screen name must be supplied' TO HELP02O-MSG        BHELP02P
+006200        GO TO COMMON-RETURN                                       BHELP02P
+006300     END-IF.                                                      BHELP02P
+006400                                                                  BHELP02P
+006500     IF HELP02I-LINE IS NOT NUMERIC                               BHELP02P
+006600        MOVE 'Line number must be numeric' TO HELP02O-MSG         BHELP02P
+006700        GO TO COMMON-RETURN                                       BHELP02P
+006800     END-IF.                                                      BHELP02P
+006900                                                                  BHELP02P
+007000     IF HELP02I-LINE IS LESS THAN 1 OR                            BHELP02P
+007100        HELP02I-LINE IS GREATER THAN 19                           BHELP02P
+007200        MOVE 'Line number must be 01 thru 19' TO HELP02O-MSG      BHELP02P
+007300        GO TO COMMON-RETURN                                       BHELP02P
+007400     END-IF.                                                      BHELP02P
+007500                                                                  BHELP02P
+007600     IF HELP02I-TEXT IS EQUAL TO SPACES                           BHELP02P
+007700        MOVE 'Replacement text must be supplied' TO HELP02O-MSG   BHELP02P
+007800        GO TO COMMON-RETURN                                       BHELP02P
+007900     END-IF.                                                      BHELP02P
+008000                                                                  BHELP02P
+008100******************************************************************BHELP02P
+008200* Data is valid - store it via DHELP02P                         * BHELP02P
+008300******************************************************************BHELP02P
+008400 COPY CHELPX02.                                                   BHELP02P
+008500                                                                  BHELP02P
+008600 COMMON-RETURN.                                                   BHELP02P
+008700     MOVE WS-HELP-DATA TO DFHCOMMAREA (1:LENGTH OF WS-HELP-DATA). BHELP02P
+008800 COPY CRETURN.                                                    BHELP02P
+008900                                                                  BHELP02P
+009000* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      BHELP02P
