@@ -67,75 +67,84 @@
 006700* Initialize our output area                                    * DCASH02P
 006800***************************************************************** DCASH02P
 006900     MOVE SPACES TO CD02O-DATA.                                   DCASH02P
-007000                                                                  DCASH02P
-007100***************************************************************** DCASH02P
-007200* Set up the start position for the browse                      * DCASH02P
+007000     MOVE 0 TO CD02O-ACC-COUNT.                                   DCASH02P
+007100     SET CD02O-MORE-ACCTS-NO TO TRUE.                             DCASH02P
+007200                                                                  DCASH02P
 007300***************************************************************** DCASH02P
-007400     MOVE CD02I-CONTACT-ID TO WS-BNKACCT-AIX1-RID.                DCASH02P
-007500                                                                  DCASH02P
-007600***************************************************************** DCASH02P
-007700* Start browsing the file                                       * DCASH02P
+007400* Set up the start position for the browse                      * DCASH02P
+007500***************************************************************** DCASH02P
+007600     MOVE CD02I-CONTACT-ID TO WS-BNKACCT-AIX1-RID.                DCASH02P
+007700                                                                  DCASH02P
 007800***************************************************************** DCASH02P
-007900     EXEC CICS STARTBR FILE('BNKACC1')                            DCASH02P
-008000                       RIDFLD(WS-BNKACCT-AIX1-RID)                DCASH02P
-008100                       GTEQ                                       DCASH02P
-008200     END-EXEC.                                                    DCASH02P
-008300                                                                  DCASH02P
-008400***************************************************************** DCASH02P
-008500* Now browse the selected recs and move up to 5 into our area   * DCASH02P
+007900* Start browsing the file                                       * DCASH02P
+008000***************************************************************** DCASH02P
+008100     EXEC CICS STARTBR FILE('BNKACC1')                            DCASH02P
+008200                       RIDFLD(WS-BNKACCT-AIX1-RID)                DCASH02P
+008300                       GTEQ                                       DCASH02P
+008400     END-EXEC.                                                    DCASH02P
+008500                                                                  DCASH02P
 008600***************************************************************** DCASH02P
-008700     MOVE 0 TO WS-SUB1.                                           DCASH02P
-008800 ACCOUNT-FETCH-LOOP.                                              DCASH02P
-008900     ADD 1 TO WS-SUB1.                                            DCASH02P
-009000     IF WS-SUB1 IS GREATER THAN 5                                 DCASH02P
-009100        GO TO ACCOUNT-FETCH-LOOP-EXIT                             DCASH02P
-009200     END-IF.                                                      DCASH02P
-009300     EXEC CICS READNEXT FILE('BNKACC1')                           DCASH02P
-009400                        INTO(WS-BNKACCT-REC)                      DCASH02P
-009500                        LENGTH(LENGTH OF WS-BNKACCT-REC)          DCASH02P
-009600                        RIDFLD(WS-BNKACCT-AIX1-RID)               DCASH02P
-009700                        RESP(WS-RESP)                             DCASH02P
-009800     END-EXEC.                                                    DCASH02P
-009900     IF (WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) AND              DCASH02P
-010000         WS-RESP IS NOT EQUAL TO DFHRESP(DUPKEY)) OR              DCASH02P
-010100        BAC-REC-PID IS NOT EQUAL TO CD02I-CONTACT-ID OR           DCASH02P
-010200        BAC-REC-ATM-ENABLED IS NOT EQUAL TO 'Y'                   DCASH02P
-010300        GO TO ACCOUNT-FETCH-LOOP-EXIT                             DCASH02P
-010400     END-IF.                                                      DCASH02P
-010500                                                                  DCASH02P
-010600***************************************************************** DCASH02P
-010700* We got an account record ok, save no & bal, get description   * DCASH02P
-010800***************************************************************** DCASH02P
-010900     MOVE BAC-REC-ACCNO TO CD02O-ACC-NO (WS-SUB1).                DCASH02P
-011000     MOVE BAC-REC-TYPE TO WS-BNKATYP-RID.                         DCASH02P
-011100     EXEC CICS READ FILE('BNKATYPE')                              DCASH02P
-011200                        INTO(WS-BNKATYP-REC)                      DCASH02P
-011300                        LENGTH(LENGTH OF WS-BNKATYP-REC)          DCASH02P
-011400                        RIDFLD(WS-BNKATYP-RID)                    DCASH02P
-011500                        RESP(WS-RESP)                             DCASH02P
-011600     END-EXEC.                                                    DCASH02P
-011700     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       DCASH02P
-011800        MOVE BAT-REC-DESC TO CD02O-ACC-DESC (WS-SUB1)             DCASH02P
-011900     ELSE                                                         DCASH02P
-012000        MOVE 'Unkown' TO CD02O-ACC-DESC (WS-SUB1)                 DCASH02P
-012100     END-IF.                                                      DCASH02P
-012200     GO TO ACCOUNT-FETCH-LOOP.                                    DCASH02P
-012300                                                                  DCASH02P
-012400***************************************************************** DCASH02P
-012500* We quit the loop for some reason                              * DCASH02P
-012600***************************************************************** DCASH02P
-012700 ACCOUNT-FETCH-LOOP-EXIT.                                         DCASH02P
-012800     EXEC CICS ENDBR FILE('BNKACC1')                              DCASH02P
-012900     END-EXEC.                                                    DCASH02P
-013000                                                                  DCASH02P
-013100***************************************************************** DCASH02P
-013200* Move the result back to the callers area                      * DCASH02P
+008700* Now browse the selected recs and move up to 5 into our area   * DCASH02P
+008800***************************************************************** DCASH02P
+008900     MOVE 0 TO WS-SUB1.                                           DCASH02P
+009000 ACCOUNT-FETCH-LOOP.                                              DCASH02P
+009100     EXEC CICS READNEXT FILE('BNKACC1')                           DCASH02P
+009200                        INTO(WS-BNKACCT-REC)                      DCASH02P
+009300                        LENGTH(LENGTH OF WS-BNKACCT-REC)          DCASH02P
+009400                        RIDFLD(WS-BNKACCT-AIX1-RID)               DCASH02P
+009500                        RESP(WS-RESP)                             DCASH02P
+009600     END-EXEC.                                                    DCASH02P
+009700     IF (WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) AND              DCASH02P
+009800         WS-RESP IS NOT EQUAL TO DFHRESP(DUPKEY)) OR              DCASH02P
+009900        BAC-REC-PID IS NOT EQUAL TO CD02I-CONTACT-ID OR           DCASH02P
+010000        BAC-REC-ATM-ENABLED IS NOT EQUAL TO 'Y'                   DCASH02P
+010100        GO TO ACCOUNT-FETCH-LOOP-EXIT                             DCASH02P
+010200     END-IF.                                                      DCASH02P
+010300                                                                  DCASH02P
+010400***************************************************************** DCASH02P
+010500* We already have as many accounts as the screen can show - just *DCASH02P
+010600* note that there are more and stop browsing                    * DCASH02P
+010700***************************************************************** DCASH02P
+010800     IF WS-SUB1 IS EQUAL TO 5                                     DCASH02P
+010900        SET CD02O-MORE-ACCTS-YES TO TRUE                          DCASH02P
+011000        GO TO ACCOUNT-FETCH-LOOP-EXIT                             DCASH02P
+011100     END-IF.                                                      DCASH02P
+011200     ADD 1 TO WS-SUB1.                                            DCASH02P
+011300                                                                  DCASH02P
+011400***************************************************************** DCASH02P
+011500* We got an account record ok, save no & bal, get description   * DCASH02P
+011600***************************************************************** DCASH02P
+011700     MOVE BAC-REC-ACCNO TO CD02O-ACC-NO (WS-SUB1).                DCASH02P
+011800     MOVE BAC-REC-TYPE TO WS-BNKATYP-RID.                         DCASH02P
+011900     EXEC CICS READ FILE('BNKATYPE')                              DCASH02P
+012000                        INTO(WS-BNKATYP-REC)                      DCASH02P
+012100                        LENGTH(LENGTH OF WS-BNKATYP-REC)          DCASH02P
+012200                        RIDFLD(WS-BNKATYP-RID)                    DCASH02P
+012300                        RESP(WS-RESP)                             DCASH02P
+012400     END-EXEC.                                                    DCASH02P
+012500     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       DCASH02P
+012600        MOVE BAT-REC-DESC TO CD02O-ACC-DESC (WS-SUB1)             DCASH02P
+012700     ELSE                                                         DCASH02P
+012800        MOVE 'Unkown' TO CD02O-ACC-DESC (WS-SUB1)                 DCASH02P
+012900     END-IF.                                                      DCASH02P
+013000     MOVE WS-SUB1 TO CD02O-ACC-COUNT.                             DCASH02P
+013100     GO TO ACCOUNT-FETCH-LOOP.                                    DCASH02P
+013200                                                                  DCASH02P
 013300***************************************************************** DCASH02P
-013400     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DCASH02P
-013500                                                                  DCASH02P
-013600***************************************************************** DCASH02P
-013700* Return to our caller                                          * DCASH02P
-013800***************************************************************** DCASH02P
-013900 COPY CRETURN.                                                    DCASH02P
-014000                                                                  DCASH02P
-014100* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      DCASH02P
+013400* We quit the loop for some reason                              * DCASH02P
+013500***************************************************************** DCASH02P
+013600 ACCOUNT-FETCH-LOOP-EXIT.                                         DCASH02P
+013700     EXEC CICS ENDBR FILE('BNKACC1')                              DCASH02P
+013800     END-EXEC.                                                    DCASH02P
+013900                                                                  DCASH02P
+014000***************************************************************** DCASH02P
+014100* Move the result back to the callers area                      * DCASH02P
+014200***************************************************************** DCASH02P
+014300     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DCASH02P
+014400                                                                  DCASH02P
+014500***************************************************************** DCASH02P
+014600* Return to our caller                                          * DCASH02P
+014700***************************************************************** DCASH02P
+014800 COPY CRETURN.                                                    DCASH02P
+014900                                                                  DCASH02P
+015000* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      DCASH02P
