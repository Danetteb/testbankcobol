@@ -335,7 +335,8 @@
 033500     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SBANK80P
 033600     MOVE DDO-DATA TO EXT-OP-DATE.                                SBANK80P
 033700     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SBANK80P
-033800     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         SBANK80P
+033800     CALL 'SCUSTOMP' USING SCREEN-TITLES                          SBANK80P
+033810                            BANK-BRANCH-TITLE.                    SBANK80P
 033900     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SBANK80P
 034000     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SBANK80P
 034100* Move in screen name                                             SBANK80P
