@@ -125,7 +125,7 @@
 012500     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DBANK02P
 012600        MOVE SPACES TO CD02O-DATA                                 DBANK02P
 012700        MOVE HIGH-VALUES TO CD02O-CONTACT-ID                      DBANK02P
-012800        MOVE 'Bad VSAM read' TO CD02O-CONTACT-NAME                DBANK02P
+012800        MOVE 'Record not found' TO CD02O-CONTACT-NAME             DBANK02P
 012900     END-IF.                                                      DBANK02P
 013000                                                                  DBANK02P
 013100 READ-PROCESSING-EXIT.                                            DBANK02P
