@@ -0,0 +1,309 @@
+000100******************************************************************BBANK41P
+000200*                                                                *BBANK41P
+000300* Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   *   BBANK41P
+000400* This demonstration program is provided for use by users     *   BBANK41P
+000500* of Micro Focus products and may be used, modified and       *   BBANK41P
+000600* distributed as part of your application provided that       *   BBANK41P
+000700* you properly acknowledge the copyright of Micro Focus       *   BBANK41P
+000800* in this material.                                           *   BBANK41P
+000900*                                                                *BBANK41P
+001000******************************************************************BBANK41P
+001100                                                                  BBANK41P
+001200******************************************************************BBANK41P
+001300* Program:     BBANK41P.CBL                                   *   BBANK41P
+001400* Layer:       Business logic                                 *   BBANK41P
+001500* Function:    Flag a disputed transaction against an         *   BBANK41P
+001600*              account, using a recent transaction list       *   BBANK41P
+001700*              obtained from DBANK05P                         *   BBANK41P
+001800******************************************************************BBANK41P
+001900                                                                  BBANK41P
+002000 IDENTIFICATION DIVISION.                                         BBANK41P
+002100 PROGRAM-ID.                                                      BBANK41P
+002200     BBANK41P.                                                    BBANK41P
+002300 DATE-WRITTEN.                                                    BBANK41P
+002400     September 2007.                                              BBANK41P
+002500 DATE-COMPILED.                                                   BBANK41P
+002600     Today.                                                       BBANK41P
+002700                                                                  BBANK41P
+002800 ENVIRONMENT DIVISION.                                            BBANK41P
+002900                                                                  BBANK41P
+003000 DATA DIVISION.                                                   BBANK41P
+003100 WORKING-STORAGE SECTION.                                         BBANK41P
+003200 01  WS-MISC-STORAGE.                                             BBANK41P
+003300   05  WS-PROGRAM-ID                       PIC X(8)               BBANK41P
+003400       VALUE 'BBANK41P'.                                          BBANK41P
+003500   05  WS-INPUT-FLAG                       PIC X(1).              BBANK41P
+003600     88  INPUT-OK                          VALUE '0'.             BBANK41P
+003700     88  INPUT-ERROR                       VALUE '1'.             BBANK41P
+003800   05  WS-RETURN-FLAG                      PIC X(1).              BBANK41P
+003900     88  WS-RETURN-FLAG-OFF                 VALUE LOW-VALUES.     BBANK41P
+004000     88  WS-RETURN-FLAG-ON                  VALUE '1'.            BBANK41P
+004100   05  WS-RETURN-MSG                       PIC X(75).             BBANK41P
+004200     88  WS-RETURN-MSG-OFF                  VALUE SPACES.         BBANK41P
+004300   05  WS-PFK-FLAG                         PIC X(1).              BBANK41P
+004400     88  PFK-VALID                          VALUE '0'.            BBANK41P
+004500     88  PFK-INVALID                        VALUE '1'.            BBANK41P
+004600   05  WS-ERROR-MSG                        PIC X(75).             BBANK41P
+004700   05  WS-DYNAMIC-PGM                      PIC X(8)               BBANK41P
+004800       VALUE 'UNKNOWN'.                                           BBANK41P
+004900   05  WS-SUB1                             PIC S9(4) COMP.        BBANK41P
+004950   05  WS-EDIT-AMT-7-2                     PIC Z,ZZZ,ZZ9.99-.     BBANK41P
+005000                                                                  BBANK41P
+005100 01  WS-BANK-DATA.                                                BBANK41P
+005200 COPY CBANKDAT.                                                   BBANK41P
+005300                                                                  BBANK41P
+005400 01  WS-HELP-DATA.                                                BBANK41P
+005500 COPY CHELPD01.                                                   BBANK41P
+005600                                                                  BBANK41P
+005700 01  WS-ACC-DATA.                                                 BBANK41P
+005800 COPY CBANKD11.                                                   BBANK41P
+005900                                                                  BBANK41P
+006000 01  WS-TXN-LIST.                                                 BBANK41P
+006100 COPY CBANKD05.                                                   BBANK41P
+006200                                                                  BBANK41P
+006300 01  WS-DISPUTE-DATA.                                             BBANK41P
+006400 COPY CBANKD21.                                                   BBANK41P
+006500                                                                  BBANK41P
+006600 COPY CABENDD.                                                    BBANK41P
+006700                                                                  BBANK41P
+006800 LINKAGE SECTION.                                                 BBANK41P
+006900 01  DFHCOMMAREA.                                                 BBANK41P
+007000   05  LK-COMMAREA                         PIC X(6144).           BBANK41P
+007100                                                                  BBANK41P
+007200 COPY CENTRY.                                                     BBANK41P
+007300******************************************************************BBANK41P
+007400* Make ourselves re-entrant                                   *   BBANK41P
+007500******************************************************************BBANK41P
+007600     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK41P
+007700                                                                  BBANK41P
+007800******************************************************************BBANK41P
+007900* Move the passed area to our area                            *   BBANK41P
+008000******************************************************************BBANK41P
+008100     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK41P
+008200                                                                  BBANK41P
+008300******************************************************************BBANK41P
+008400* Ensure error message is cleared                             *   BBANK41P
+008500******************************************************************BBANK41P
+008600     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK41P
+008700                                                                  BBANK41P
+008800******************************************************************BBANK41P
+008900* This is the main process                                    *   BBANK41P
+009000******************************************************************BBANK41P
+009100                                                                  BBANK41P
+009200******************************************************************BBANK41P
+009300* Save the passed return flag and then turn it off            *   BBANK41P
+009400******************************************************************BBANK41P
+009500     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK41P
+009600     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK41P
+009700                                                                  BBANK41P
+009800******************************************************************BBANK41P
+009900* Check the AID to see if its valid at this point             *   BBANK41P
+010000******************************************************************BBANK41P
+010100     SET PFK-INVALID TO TRUE.                                     BBANK41P
+010200     IF BANK-AID-ENTER OR                                         BBANK41P
+010300        BANK-AID-PFK03 OR                                         BBANK41P
+010400        BANK-AID-PFK04                                            BBANK41P
+010500        SET PFK-VALID TO TRUE                                     BBANK41P
+010600     END-IF.                                                      BBANK41P
+010700     IF BANK-AID-PFK01 AND                                        BBANK41P
+010800        BANK-HELP-INACTIVE                                        BBANK41P
+010900        SET BANK-HELP-ACTIVE TO TRUE                              BBANK41P
+011000        SET PFK-VALID TO TRUE                                     BBANK41P
+011100     END-IF.                                                      BBANK41P
+011200     IF PFK-INVALID                                               BBANK41P
+011300        SET BANK-AID-ENTER TO TRUE                                BBANK41P
+011400     END-IF.                                                      BBANK41P
+011500                                                                  BBANK41P
+011600******************************************************************BBANK41P
+011700* Check the AID to see if we have to quit                     *   BBANK41P
+011800******************************************************************BBANK41P
+011900     IF BANK-AID-PFK03                                            BBANK41P
+012000        MOVE 'BBANK41P' TO BANK-LAST-PROG                         BBANK41P
+012100        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK41P
+012200        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK41P
+012300        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK41P
+012400        GO TO COMMON-RETURN                                       BBANK41P
+012500     END-IF.                                                      BBANK41P
+012600                                                                  BBANK41P
+012700******************************************************************BBANK41P
+012800* Check the to see if user needs or has been using help       *   BBANK41P
+012900******************************************************************BBANK41P
+013000     IF BANK-HELP-ACTIVE                                          BBANK41P
+013100        IF BANK-AID-PFK04                                         BBANK41P
+013200           SET BANK-HELP-INACTIVE TO TRUE                         BBANK41P
+013300           MOVE 00 TO BANK-HELP-SCREEN                            BBANK41P
+013400           MOVE 'BBANK41P' TO BANK-LAST-PROG                      BBANK41P
+013500           MOVE 'BBANK41P' TO BANK-NEXT-PROG                      BBANK41P
+013600           MOVE 'MBANK41' TO BANK-LAST-MAPSET                     BBANK41P
+013700           MOVE 'HELP41A' TO BANK-LAST-MAP                        BBANK41P
+013800           MOVE 'MBANK41' TO BANK-NEXT-MAPSET                     BBANK41P
+013900           MOVE 'BANK41A' TO BANK-NEXT-MAP                        BBANK41P
+014000           GO TO COMMON-RETURN                                    BBANK41P
+014100        ELSE                                                      BBANK41P
+014200           MOVE 01 TO BANK-HELP-SCREEN                            BBANK41P
+014300           MOVE 'BBANK41P' TO BANK-LAST-PROG                      BBANK41P
+014400           MOVE 'BBANK41P' TO BANK-NEXT-PROG                      BBANK41P
+014500           MOVE 'MBANK41' TO BANK-LAST-MAPSET                     BBANK41P
+014600           MOVE 'BANK41A' TO BANK-LAST-MAP                        BBANK41P
+014700           MOVE 'MBANK41' TO BANK-NEXT-MAPSET                     BBANK41P
+014800           MOVE 'HELP41A' TO BANK-NEXT-MAP                        BBANK41P
+014900           MOVE 'BANK41' TO HELP01I-SCRN                          BBANK41P
+015000           COPY CHELPX01.                                         BBANK41P
+015100           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK41P
+015200           GO TO COMMON-RETURN                                    BBANK41P
+015300     END-IF.                                                      BBANK41P
+015400                                                                  BBANK41P
+015500******************************************************************BBANK41P
+015600* Check the AID to see if we have to return to previous screen*   BBANK41P
+015700******************************************************************BBANK41P
+015800     IF BANK-AID-PFK04                                            BBANK41P
+015900        MOVE 'BBANK41P' TO BANK-LAST-PROG                         BBANK41P
+016000        MOVE 'BBANK35P' TO BANK-NEXT-PROG                         BBANK41P
+016100        MOVE 'MBANK35' TO BANK-NEXT-MAPSET                        BBANK41P
+016200        MOVE 'BANK35A' TO BANK-NEXT-MAP                           BBANK41P
+016300        SET BANK-AID-ENTER TO TRUE                                BBANK41P
+016400        GO TO COMMON-RETURN                                       BBANK41P
+016500     END-IF.                                                      BBANK41P
+016600                                                                  BBANK41P
+016700* Check if we have set the screen up before or is this 1st time   BBANK41P
+016800     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK41'                BBANK41P
+016900        MOVE 'BBANK41P' TO BANK-LAST-PROG                         BBANK41P
+017000        MOVE 'BBANK41P' TO BANK-NEXT-PROG                         BBANK41P
+017100        MOVE 'MBANK41' TO BANK-LAST-MAPSET                        BBANK41P
+017200        MOVE 'BANK41A' TO BANK-LAST-MAP                           BBANK41P
+017300        MOVE 'MBANK41' TO BANK-NEXT-MAPSET                        BBANK41P
+017400        MOVE 'BANK41A' TO BANK-NEXT-MAP                           BBANK41P
+017500        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK41P
+017600                POPULATE-SCREEN-DATA-EXIT                         BBANK41P
+017700        GO TO COMMON-RETURN                                       BBANK41P
+017800     END-IF.                                                      BBANK41P
+017900                                                                  BBANK41P
+018000* Screen has been entered before - validate and apply any change  BBANK41P
+018100     MOVE 'BBANK41P' TO BANK-LAST-PROG.                           BBANK41P
+018200     MOVE 'BBANK41P' TO BANK-NEXT-PROG.                           BBANK41P
+018300     MOVE 'MBANK41' TO BANK-LAST-MAPSET.                          BBANK41P
+018400     MOVE 'BANK41A' TO BANK-LAST-MAP.                             BBANK41P
+018500     MOVE 'MBANK41' TO BANK-NEXT-MAPSET.                          BBANK41P
+018600     MOVE 'BANK41A' TO BANK-NEXT-MAP.                             BBANK41P
+018700     PERFORM VALIDATE-DATA THRU                                   BBANK41P
+018800             VALIDATE-DATA-EXIT.                                  BBANK41P
+018900     IF INPUT-ERROR                                               BBANK41P
+019000        MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                       BBANK41P
+019100        GO TO COMMON-RETURN                                       BBANK41P
+019200     END-IF.                                                      BBANK41P
+019300                                                                  BBANK41P
+019400******************************************************************BBANK41P
+019500* Data is valid - flag the dispute via DBANK21P               *   BBANK41P
+019600******************************************************************BBANK41P
+019700     MOVE SPACES TO CD21-DATA.                                    BBANK41P
+019800     SET CD21I-FLAG TO TRUE.                                      BBANK41P
+019900     MOVE BANK-SCR41-ACC TO CD21I-ACCNO.                          BBANK41P
+020000     MOVE BANK-SCR41-ID (BANK-SCR41-SEL) TO CD21I-TIMESTAMP.      BBANK41P
+020100     MOVE BANK-SCR41-REASON TO CD21I-REASON.                      BBANK41P
+020200 COPY CBANKX21.                                                   BBANK41P
+020300     IF CD21O-UPDATE-FAIL                                         BBANK41P
+020400        MOVE CD21O-MSG TO BANK-ERROR-MSG                          BBANK41P
+020500        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK41P
+020600                POPULATE-SCREEN-DATA-EXIT                         BBANK41P
+020700        GO TO COMMON-RETURN                                       BBANK41P
+020800     END-IF.                                                      BBANK41P
+020900                                                                  BBANK41P
+021000     MOVE CD21O-MSG TO BANK-RETURN-MSG.                           BBANK41P
+021100     MOVE 'BBANK41P' TO BANK-LAST-PROG.                           BBANK41P
+021200     MOVE 'BBANK35P' TO BANK-NEXT-PROG.                           BBANK41P
+021300     MOVE 'MBANK35' TO BANK-NEXT-MAPSET.                          BBANK41P
+021400     MOVE 'BANK35A' TO BANK-NEXT-MAP.                             BBANK41P
+021500     SET BANK-AID-ENTER TO TRUE.                                  BBANK41P
+021600     GO TO COMMON-RETURN.                                         BBANK41P
+021700                                                                  BBANK41P
+021800******************************************************************BBANK41P
+021900* If we get this far then we have an error in our logic as we*    BBANK41P
+022000* don't know where to go next.                                *   BBANK41P
+022100******************************************************************BBANK41P
+022200     IF NOT BANK-ENV-CICS                                         BBANK41P
+022300        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK41P
+022400        MOVE '0001' TO ABEND-CODE                                 BBANK41P
+022500        MOVE SPACES TO ABEND-REASON                               BBANK41P
+022600        COPY CABENDPO.                                            BBANK41P
+022700     END-IF.                                                      BBANK41P
+022800     GOBACK.                                                      BBANK41P
+022900                                                                  BBANK41P
+023000 COMMON-RETURN.                                                   BBANK41P
+023100     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK41P
+023200 COPY CRETURN.                                                    BBANK41P
+023300                                                                  BBANK41P
+023400 VALIDATE-DATA.                                                   BBANK41P
+023500     SET INPUT-OK TO TRUE.                                        BBANK41P
+023600     IF BANK-SCR41-SEL IS NOT NUMERIC OR                          BBANK41P
+023700        BANK-SCR41-SEL IS EQUAL TO 0 OR                           BBANK41P
+023750        BANK-SCR41-SEL IS GREATER THAN 8                          BBANK41P
+023800        MOVE 'Select a transaction to dispute' TO WS-ERROR-MSG    BBANK41P
+023900        SET INPUT-ERROR TO TRUE                                   BBANK41P
+024000        GO TO VALIDATE-DATA-EXIT                                  BBANK41P
+024100     END-IF.                                                      BBANK41P
+024200     IF BANK-SCR41-ID (BANK-SCR41-SEL) IS EQUAL TO SPACES         BBANK41P
+024300        MOVE 'No transaction shown on that line' TO WS-ERROR-MSG  BBANK41P
+024400        SET INPUT-ERROR TO TRUE                                   BBANK41P
+024500        GO TO VALIDATE-DATA-EXIT                                  BBANK41P
+024600     END-IF.                                                      BBANK41P
+024700     IF BANK-SCR41-REASON IS EQUAL TO SPACES OR LOW-VALUES        BBANK41P
+024800        MOVE 'Enter a reason for the dispute' TO WS-ERROR-MSG     BBANK41P
+024900        SET INPUT-ERROR TO TRUE                                   BBANK41P
+025000        GO TO VALIDATE-DATA-EXIT                                  BBANK41P
+025100     END-IF.                                                      BBANK41P
+025200 VALIDATE-DATA-EXIT.                                              BBANK41P
+025300     EXIT.                                                        BBANK41P
+025400                                                                  BBANK41P
+025500******************************************************************BBANK41P
+025600* Fetch the account description and its most recent page of  *    BBANK41P
+025700* transactions (via DBANK05P) for display/selection           *   BBANK41P
+025800******************************************************************BBANK41P
+025900 POPULATE-SCREEN-DATA.                                            BBANK41P
+026000     MOVE SPACES TO CD11-DATA.                                    BBANK41P
+026100     MOVE BANK-SCR41-ACC TO CD11I-ACCNO.                          BBANK41P
+026200 COPY CBANKX11.                                                   BBANK41P
+026300     IF CD11O-ACCNO IS NOT EQUAL TO SPACES                        BBANK41P
+026400        MOVE CD11O-DESC TO BANK-SCR41-DSC                         BBANK41P
+026500     END-IF.                                                      BBANK41P
+026600     MOVE SPACES TO CD05-DATA.                                    BBANK41P
+026700     MOVE BANK-SCR41-ACC TO CD05I-ACC.                            BBANK41P
+026800     MOVE SPACES TO CD05I-START-ID.                               BBANK41P
+026900     SET CD05-START-EQUAL TO TRUE.                                BBANK41P
+027000 COPY CBANKX05.                                                   BBANK41P
+027100     MOVE 0 TO WS-SUB1.                                           BBANK41P
+027200     MOVE 0 TO BANK-SCR41-SEL.                                    BBANK41P
+027300     MOVE SPACES TO BANK-SCR41-REASON.                            BBANK41P
+027400     PERFORM BBANK41P-MOVE-ENTRY 8 TIMES.                         BBANK41P
+027500 POPULATE-SCREEN-DATA-EXIT.                                       BBANK41P
+027600     EXIT.                                                        BBANK41P
+027700                                                                  BBANK41P
+027800******************************************************************BBANK41P
+027900* Move one entry from the DBANK05P browse into the screen's   *   BBANK41P
+028000* transaction-line table, retaining the raw ledger key so a   *   BBANK41P
+028100* selected line can be passed to DBANK21P as-is               *   BBANK41P
+028200******************************************************************BBANK41P
+028300 BBANK41P-MOVE-ENTRY.                                             BBANK41P
+028400     ADD 1 TO WS-SUB1.                                            BBANK41P
+028500     MOVE SPACES TO BANK-SCR41-ID (WS-SUB1).                      BBANK41P
+028600     IF CD05O-ID (WS-SUB1) IS EQUAL TO SPACES                     BBANK41P
+028700        GO TO BBANK41P-MOVE-ENTRY-EXIT                            BBANK41P
+028800     END-IF.                                                      BBANK41P
+028900     MOVE CD05O-ID (WS-SUB1) TO BANK-SCR41-ID (WS-SUB1).          BBANK41P
+029000     MOVE CD05O-ID (WS-SUB1) (1:10)                               BBANK41P
+029100          TO BANK-SCR41-DATE (WS-SUB1).                           BBANK41P
+029200     MOVE CD05O-ID (WS-SUB1) (12:2)                               BBANK41P
+029300          TO BANK-SCR41-TIME (WS-SUB1) (1:2).                     BBANK41P
+029400     MOVE ':' TO BANK-SCR41-TIME (WS-SUB1) (3:1).                 BBANK41P
+029500     MOVE CD05O-ID (WS-SUB1) (15:2)                               BBANK41P
+029600          TO BANK-SCR41-TIME (WS-SUB1) (4:2).                     BBANK41P
+029700     MOVE ':' TO BANK-SCR41-TIME (WS-SUB1) (6:1).                 BBANK41P
+029800     MOVE CD05O-ID (WS-SUB1) (18:2)                               BBANK41P
+029900          TO BANK-SCR41-TIME (WS-SUB1) (7:2).                     BBANK41P
+030000     MOVE CD05O-AMT-N (WS-SUB1) TO WS-EDIT-AMT-7-2.               BBANK41P
+030050     MOVE WS-EDIT-AMT-7-2 TO BANK-SCR41-AMNT (WS-SUB1).           BBANK41P
+030100     MOVE CD05O-DESC (WS-SUB1) (1:20)                             BBANK41P
+030200          TO BANK-SCR41-DESC (WS-SUB1).                           BBANK41P
+030300 BBANK41P-MOVE-ENTRY-EXIT.                                        BBANK41P
+030400     EXIT.                                                        BBANK41P
+030500                                                                  BBANK41P
+030600* $ Version 5.94a sequenced on Sunday 9 Aug 2026 at 4:00pm        BBANK41P
