@@ -362,7 +362,8 @@
 036200     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SBANK35P
 036300     MOVE DDO-DATA TO EXT-OP-DATE.                                SBANK35P
 036400     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SBANK35P
-036500     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         SBANK35P
+036500     CALL 'SCUSTOMP' USING SCREEN-TITLES                          SBANK35P
+036510                            BANK-BRANCH-TITLE.                    SBANK35P
 036600     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SBANK35P
 036700     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SBANK35P
 036800* Move in screen name                                             SBANK35P
