@@ -0,0 +1,173 @@
+000100******************************************************************DCASH05P
+000200*                                                                *DCASH05P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DCASH05P
+000400*   This demonstration program is provided for use by users     * DCASH05P
+000500*   of Micro Focus products and may be used, modified and       * DCASH05P
+000600*   distributed as part of your application provided that       * DCASH05P
+000700*   you properly acknowledge the copyright of Micro Focus       * DCASH05P
+000800*   in this material.                                           * DCASH05P
+000900*                                                                *DCASH05P
+001000******************************************************************DCASH05P
+001100                                                                  DCASH05P
+001200******************************************************************DCASH05P
+001300* Program:     DCASH05P.CBL                                     * DCASH05P
+001400* Function:    Reset a forgotten PIN, after verifying identity  * DCASH05P
+001500*              against the postal code held on file             * DCASH05P
+001600*              VSAM version                                     * DCASH05P
+001700******************************************************************DCASH05P
+001800                                                                  DCASH05P
+001900 IDENTIFICATION DIVISION.                                         DCASH05P
+002000 PROGRAM-ID.                                                      DCASH05P
+002100     DCASH05P.                                                    DCASH05P
+002200 DATE-WRITTEN.                                                    DCASH05P
+002300     September 2007.                                              DCASH05P
+002400 DATE-COMPILED.                                                   DCASH05P
+002500     Today.                                                       DCASH05P
+002600                                                                  DCASH05P
+002700 ENVIRONMENT DIVISION.                                            DCASH05P
+002800                                                                  DCASH05P
+002900 DATA DIVISION.                                                   DCASH05P
+003000                                                                  DCASH05P
+003100 WORKING-STORAGE SECTION.                                         DCASH05P
+003200 01  WS-MISC-STORAGE.                                             DCASH05P
+003300   05  WS-PROGRAM-ID                         PIC X(8)             DCASH05P
+003400       VALUE 'DCASH05P'.                                          DCASH05P
+003500   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DCASH05P
+003600   05  WS-READ-TOKEN                         PIC S9(8) COMP.      DCASH05P
+003700   05  WS-RESP                               PIC S9(8) COMP.      DCASH05P
+003800   05  WS-BNKCUST-RID                        PIC X(5).            DCASH05P
+003900   05  WS-BNKPIN-RID                        PIC X(5).             DCASH05P
+004000   05  WS-HASH-VALUE                        PIC X(8).             DCASH05P
+004100   05  WS-PIN-TOKEN                         PIC S9(8) COMP.       DCASH05P
+004200                                                                  DCASH05P
+004300 01 WS-BNKCUST-REC.                                               DCASH05P
+004400 COPY CBANKVCS.                                                   DCASH05P
+004500                                                                  DCASH05P
+004600 01 WS-BNKPIN-REC.                                                DCASH05P
+004700 COPY CBANKVPN.                                                   DCASH05P
+004800                                                                  DCASH05P
+004900 01  WS-COMMAREA.                                                 DCASH05P
+005000 COPY CCASHD05.                                                   DCASH05P
+005100                                                                  DCASH05P
+005200 COPY CABENDD.                                                    DCASH05P
+005300                                                                  DCASH05P
+005400 LINKAGE SECTION.                                                 DCASH05P
+005500 01  DFHCOMMAREA.                                                 DCASH05P
+005600   05  LK-COMMAREA                           PIC X(1)             DCASH05P
+005700       OCCURS 1 TO 4096 TIMES                                     DCASH05P
+005800         DEPENDING ON WS-COMMAREA-LENGTH.                         DCASH05P
+005900                                                                  DCASH05P
+006000 COPY CENTRY.                                                     DCASH05P
+006100******************************************************************DCASH05P
+006200* Move the passed data to our area                              * DCASH05P
+006300******************************************************************DCASH05P
+006400     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DCASH05P
+006500     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DCASH05P
+006600                                                                  DCASH05P
+006700******************************************************************DCASH05P
+006800* Initialize our output area                                    * DCASH05P
+006900******************************************************************DCASH05P
+007000     MOVE SPACES TO CD05O-DATA.                                   DCASH05P
+007100     SET CD05O-RESULT-NO-USER TO TRUE.                            DCASH05P
+007200                                                                  DCASH05P
+007300******************************************************************DCASH05P
+007400* Try to get the customer record so we can update it            * DCASH05P
+007500******************************************************************DCASH05P
+007600     MOVE CD05I-CONTACT-ID TO WS-BNKCUST-RID.                     DCASH05P
+007700     EXEC CICS READ FILE('BNKCUST')                               DCASH05P
+007800                    UPDATE                                        DCASH05P
+007900                    INTO(WS-BNKCUST-REC)                          DCASH05P
+008000                    LENGTH(LENGTH OF WS-BNKCUST-REC)              DCASH05P
+008100                    RIDFLD(WS-BNKCUST-RID)                        DCASH05P
+008200                    TOKEN(WS-READ-TOKEN)                          DCASH05P
+008300                    RESP(WS-RESP)                                 DCASH05P
+008400     END-EXEC.                                                    DCASH05P
+008500                                                                  DCASH05P
+008600******************************************************************DCASH05P
+008700* Did we get the record OK                                      * DCASH05P
+008800******************************************************************DCASH05P
+008900     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DCASH05P
+009000        GO TO DCASH05P-EXIT                                       DCASH05P
+009100     END-IF.                                                      DCASH05P
+009200                                                                  DCASH05P
+009300******************************************************************DCASH05P
+009400* The postal code supplied must match the one held on file     *  DCASH05P
+009500* before we will let anyone reset this user's PIN               * DCASH05P
+009600******************************************************************DCASH05P
+009700     IF CD05I-POST-CODE IS NOT EQUAL TO BCS-REC-POST-CODE         DCASH05P
+009800        SET CD05O-RESULT-NO-MATCH TO TRUE                         DCASH05P
+009900        GO TO DCASH05P-EXIT                                       DCASH05P
+010000     END-IF.                                                      DCASH05P
+010100                                                                  DCASH05P
+010200******************************************************************DCASH05P
+010300* Identity verified - hash the new PIN                          * DCASH05P
+010400******************************************************************DCASH05P
+010500     MOVE CD05I-CONTACT-ID TO WS-BNKPIN-RID.                      DCASH05P
+010600     CALL 'UPINHASH' USING CD05I-NEW-PIN WS-HASH-VALUE.           DCASH05P
+010700                                                                  DCASH05P
+010800******************************************************************DCASH05P
+010900* See if a PIN hash record already exists for this user         * DCASH05P
+011000******************************************************************DCASH05P
+011100     EXEC CICS READ FILE('BNKPIN')                                DCASH05P
+011200                    UPDATE                                        DCASH05P
+011300                    INTO(WS-BNKPIN-REC)                           DCASH05P
+011400                    LENGTH(LENGTH OF WS-BNKPIN-REC)               DCASH05P
+011500                    RIDFLD(WS-BNKPIN-RID)                         DCASH05P
+011600                    TOKEN(WS-PIN-TOKEN)                           DCASH05P
+011700                    RESP(WS-RESP)                                 DCASH05P
+011800     END-EXEC.                                                    DCASH05P
+011900                                                                  DCASH05P
+012000******************************************************************DCASH05P
+012100* Store the new hash, adding a new record if one did not exist  * DCASH05P
+012200******************************************************************DCASH05P
+012300     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       DCASH05P
+012400        MOVE WS-HASH-VALUE TO BPN-REC-HASH                        DCASH05P
+012500        EXEC CICS REWRITE FILE('BNKPIN')                          DCASH05P
+012600                          FROM(WS-BNKPIN-REC)                     DCASH05P
+012700                          LENGTH(LENGTH OF WS-BNKPIN-REC)         DCASH05P
+012800                          TOKEN(WS-PIN-TOKEN)                     DCASH05P
+012900                          RESP(WS-RESP)                           DCASH05P
+013000        END-EXEC                                                  DCASH05P
+013100     ELSE                                                         DCASH05P
+013200        MOVE WS-BNKPIN-RID TO BPN-REC-PID                         DCASH05P
+013300        MOVE WS-HASH-VALUE TO BPN-REC-HASH                        DCASH05P
+013400        EXEC CICS WRITE FILE('BNKPIN')                            DCASH05P
+013500                        FROM(WS-BNKPIN-REC)                       DCASH05P
+013600                        LENGTH(LENGTH OF WS-BNKPIN-REC)           DCASH05P
+013700                        RIDFLD(WS-BNKPIN-RID)                     DCASH05P
+013800                        RESP(WS-RESP)                             DCASH05P
+013900        END-EXEC                                                  DCASH05P
+014000     END-IF.                                                      DCASH05P
+014100                                                                  DCASH05P
+014200     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DCASH05P
+014300        GO TO DCASH05P-EXIT                                       DCASH05P
+014400     END-IF.                                                      DCASH05P
+014500                                                                  DCASH05P
+014600******************************************************************DCASH05P
+014700* A successful reset also clears any failed-PIN lockout on the  * DCASH05P
+014800* account, since the customer has just proved who they are      * DCASH05P
+014900******************************************************************DCASH05P
+015000     MOVE ZERO TO BCS-REC-PIN-FAILS.                              DCASH05P
+015100     SET BCS-REC-PIN-LOCKED-NO TO TRUE.                           DCASH05P
+015200     EXEC CICS REWRITE FILE('BNKCUST')                            DCASH05P
+015300                       FROM(WS-BNKCUST-REC)                       DCASH05P
+015400                       LENGTH(LENGTH OF WS-BNKCUST-REC)           DCASH05P
+015500                       TOKEN(WS-READ-TOKEN)                       DCASH05P
+015600                       RESP(WS-RESP)                              DCASH05P
+015700     END-EXEC.                                                    DCASH05P
+015800     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DCASH05P
+015900        GO TO DCASH05P-EXIT                                       DCASH05P
+016000     END-IF.                                                      DCASH05P
+016100                                                                  DCASH05P
+016200     SET CD05O-RESULT-OK TO TRUE.                                 DCASH05P
+016300                                                                  DCASH05P
+016400 DCASH05P-EXIT.                                                   DCASH05P
+016500******************************************************************DCASH05P
+016600* Move the result back to the callers area                      * DCASH05P
+016700******************************************************************DCASH05P
+016800     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DCASH05P
+016900                                                                  DCASH05P
+017000******************************************************************DCASH05P
+017100* Return to our caller                                          * DCASH05P
+017200******************************************************************DCASH05P
+017300 COPY CRETURN.                                                    DCASH05P
