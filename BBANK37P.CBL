@@ -0,0 +1,273 @@
+000100******************************************************************BBANK37P
+000200*                                                                 BBANK37P
+000300* Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.     * BBANK37P
+000400* This demonstration program is provided for use by users       * BBANK37P
+000500* of Micro Focus products and may be used, modified and         * BBANK37P
+000600* distributed as part of your application provided that         * BBANK37P
+000700* you properly acknowledge the copyright of Micro Focus         * BBANK37P
+000800* in this material.                                             * BBANK37P
+000900*                                                                 BBANK37P
+001000******************************************************************BBANK37P
+001100                                                                  BBANK37P
+001200******************************************************************BBANK37P
+001300* Program:     BBANK37P.CBL                                     * BBANK37P
+001400* Layer:       Business logic                                   * BBANK37P
+001500* Function:    Maintain self-service ATM enrollment and daily   * BBANK37P
+001600*              withdrawal limit                                 * BBANK37P
+001700*              held against a bank account                      * BBANK37P
+001800******************************************************************BBANK37P
+001900                                                                  BBANK37P
+002000 IDENTIFICATION DIVISION.                                         BBANK37P
+002100 PROGRAM-ID.                                                      BBANK37P
+002200     BBANK37P.                                                    BBANK37P
+002300 DATE-WRITTEN.                                                    BBANK37P
+002400     September 2007.                                              BBANK37P
+002500 DATE-COMPILED.                                                   BBANK37P
+002600     Today.                                                       BBANK37P
+002700                                                                  BBANK37P
+002800 ENVIRONMENT DIVISION.                                            BBANK37P
+002900                                                                  BBANK37P
+003000 DATA DIVISION.                                                   BBANK37P
+003100 WORKING-STORAGE SECTION.                                         BBANK37P
+003200 01  WS-MISC-STORAGE.                                             BBANK37P
+003300   05  WS-PROGRAM-ID                       PIC X(8)               BBANK37P
+003400       VALUE 'BBANK37P'.                                          BBANK37P
+003500   05  WS-INPUT-FLAG                       PIC X(1).              BBANK37P
+003600     88  INPUT-OK                          VALUE '0'.             BBANK37P
+003700     88  INPUT-ERROR                       VALUE '1'.             BBANK37P
+003800   05  WS-RETURN-FLAG                      PIC X(1).              BBANK37P
+003900     88  WS-RETURN-FLAG-OFF                VALUE LOW-VALUES.      BBANK37P
+004000     88  WS-RETURN-FLAG-ON                 VALUE '1'.             BBANK37P
+004100   05  WS-RETURN-MSG                       PIC X(75).             BBANK37P
+004200     88  WS-RETURN-MSG-OFF                 VALUE SPACES.          BBANK37P
+004300   05  WS-PFK-FLAG                         PIC X(1).              BBANK37P
+004400     88  PFK-VALID                         VALUE '0'.             BBANK37P
+004500     88  PFK-INVALID                       VALUE '1'.             BBANK37P
+004600   05  WS-ERROR-MSG                        PIC X(75).             BBANK37P
+004700   05  WS-EDIT-AMT-5-2                     PIC ZZ,ZZ9.99-.        BBANK37P
+004800   05  WS-DYNAMIC-PGM                      PIC X(8)               BBANK37P
+004900       VALUE 'UNKNOWN'.                                           BBANK37P
+005000                                                                  BBANK37P
+005100 01  WS-TIME-DATE-WORK-AREA.                                      BBANK37P
+005200 COPY CDATED.                                                     BBANK37P
+005300                                                                  BBANK37P
+005400 01  WS-BANK-DATA.                                                BBANK37P
+005500 COPY CBANKDAT.                                                   BBANK37P
+005600                                                                  BBANK37P
+005700 01  WS-HELP-DATA.                                                BBANK37P
+005800 COPY CHELPD01.                                                   BBANK37P
+005900                                                                  BBANK37P
+006000 01  WS-ACC-DATA.                                                 BBANK37P
+006100 COPY CBANKD11.                                                   BBANK37P
+006200                                                                  BBANK37P
+006300 01  WS-ATM-DATA.                                                 BBANK37P
+006400 COPY CBANKD12.                                                   BBANK37P
+006500                                                                  BBANK37P
+006600 COPY CABENDD.                                                    BBANK37P
+006700                                                                  BBANK37P
+006800 LINKAGE SECTION.                                                 BBANK37P
+006900 01  DFHCOMMAREA.                                                 BBANK37P
+007000   05  LK-COMMAREA                         PIC X(6144).           BBANK37P
+007100                                                                  BBANK37P
+007200 COPY CENTRY.                                                     BBANK37P
+007300 *****************************************************************BBANK37P
+007400 * Make ourselves re-entrant                                     *BBANK37P
+007500 *****************************************************************BBANK37P
+007600     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK37P
+007700                                                                  BBANK37P
+007800 *****************************************************************BBANK37P
+007900 * Move the passed area to our area                              *BBANK37P
+008000 *****************************************************************BBANK37P
+008100     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK37P
+008200                                                                  BBANK37P
+008300 *****************************************************************BBANK37P
+008400 * Ensure error message is cleared                               *BBANK37P
+008500 *****************************************************************BBANK37P
+008600     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK37P
+008700                                                                  BBANK37P
+008800 *****************************************************************BBANK37P
+008900 * This is the main process                                      *BBANK37P
+009000 *****************************************************************BBANK37P
+009100                                                                  BBANK37P
+009200 *****************************************************************BBANK37P
+009300 * Save the passed return flag and then turn it off              *BBANK37P
+009400 *****************************************************************BBANK37P
+009500     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK37P
+009600     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK37P
+009700                                                                  BBANK37P
+009800 *****************************************************************BBANK37P
+009900 * Check the AID to see if its valid at this point               *BBANK37P
+010000 *****************************************************************BBANK37P
+010100     SET PFK-INVALID TO TRUE.                                     BBANK37P
+010200     IF BANK-AID-ENTER OR                                         BBANK37P
+010300        BANK-AID-PFK03 OR                                         BBANK37P
+010400        BANK-AID-PFK04                                            BBANK37P
+010500        SET PFK-VALID TO TRUE                                     BBANK37P
+010600     END-IF.                                                      BBANK37P
+010700     IF BANK-AID-PFK01 AND                                        BBANK37P
+010800        BANK-HELP-INACTIVE                                        BBANK37P
+010900        SET BANK-HELP-ACTIVE TO TRUE                              BBANK37P
+011000        SET PFK-VALID TO TRUE                                     BBANK37P
+011100     END-IF.                                                      BBANK37P
+011200     IF PFK-INVALID                                               BBANK37P
+011300        SET BANK-AID-ENTER TO TRUE                                BBANK37P
+011400     END-IF.                                                      BBANK37P
+011500                                                                  BBANK37P
+011600 *****************************************************************BBANK37P
+011700 * Check the AID to see if we have to quit                       *BBANK37P
+011800 *****************************************************************BBANK37P
+011900     IF BANK-AID-PFK03                                            BBANK37P
+012000        MOVE 'BBANK37P' TO BANK-LAST-PROG                         BBANK37P
+012100        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK37P
+012200        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK37P
+012300        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK37P
+012400        GO TO COMMON-RETURN                                       BBANK37P
+012500     END-IF.                                                      BBANK37P
+012600                                                                  BBANK37P
+012700 *****************************************************************BBANK37P
+012800 * Check the to see if user needs or has been using help         *BBANK37P
+012900 *****************************************************************BBANK37P
+013000     IF BANK-HELP-ACTIVE                                          BBANK37P
+013100        IF BANK-AID-PFK04                                         BBANK37P
+013200           SET BANK-HELP-INACTIVE TO TRUE                         BBANK37P
+013300           MOVE 00 TO BANK-HELP-SCREEN                            BBANK37P
+013400           MOVE 'BBANK37P' TO BANK-LAST-PROG                      BBANK37P
+013500           MOVE 'BBANK37P' TO BANK-NEXT-PROG                      BBANK37P
+013600           MOVE 'MBANK37' TO BANK-LAST-MAPSET                     BBANK37P
+013700           MOVE 'HELP37A' TO BANK-LAST-MAP                        BBANK37P
+013800           MOVE 'MBANK37' TO BANK-NEXT-MAPSET                     BBANK37P
+013900           MOVE 'BANK37A' TO BANK-NEXT-MAP                        BBANK37P
+014000           GO TO COMMON-RETURN                                    BBANK37P
+014100        ELSE                                                      BBANK37P
+014200           MOVE 01 TO BANK-HELP-SCREEN                            BBANK37P
+014300           MOVE 'BBANK37P' TO BANK-LAST-PROG                      BBANK37P
+014400           MOVE 'BBANK37P' TO BANK-NEXT-PROG                      BBANK37P
+014500           MOVE 'MBANK37' TO BANK-LAST-MAPSET                     BBANK37P
+014600           MOVE 'BANK37A' TO BANK-LAST-MAP                        BBANK37P
+014700           MOVE 'MBANK37' TO BANK-NEXT-MAPSET                     BBANK37P
+014800           MOVE 'HELP37A' TO BANK-NEXT-MAP                        BBANK37P
+014900           MOVE 'BANK37' TO HELP01I-SCRN                          BBANK37P
+015000           COPY CHELPX01.                                         BBANK37P
+015100           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK37P
+015200           GO TO COMMON-RETURN                                    BBANK37P
+015300     END-IF.                                                      BBANK37P
+015400                                                                  BBANK37P
+015500 *****************************************************************BBANK37P
+015600 * Check the AID to see if we have to return to previous screen  *BBANK37P
+015700 *****************************************************************BBANK37P
+015800     IF BANK-AID-PFK04                                            BBANK37P
+015900        MOVE 'BBANK37P' TO BANK-LAST-PROG                         BBANK37P
+016000        MOVE 'BBANK35P' TO BANK-NEXT-PROG                         BBANK37P
+016100        MOVE 'MBANK35' TO BANK-NEXT-MAPSET                        BBANK37P
+016200        MOVE 'BANK35A' TO BANK-NEXT-MAP                           BBANK37P
+016300        SET BANK-AID-ENTER TO TRUE                                BBANK37P
+016400        GO TO COMMON-RETURN                                       BBANK37P
+016500     END-IF.                                                      BBANK37P
+016600                                                                  BBANK37P
+016700 * Check if we have set the screen up before or is this 1st time  BBANK37P
+016800     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK37'                BBANK37P
+016900        MOVE 'BBANK37P' TO BANK-LAST-PROG                         BBANK37P
+017000        MOVE 'BBANK37P' TO BANK-NEXT-PROG                         BBANK37P
+017100        MOVE 'MBANK37' TO BANK-LAST-MAPSET                        BBANK37P
+017200        MOVE 'BANK37A' TO BANK-LAST-MAP                           BBANK37P
+017300        MOVE 'MBANK37' TO BANK-NEXT-MAPSET                        BBANK37P
+017400        MOVE 'BANK37A' TO BANK-NEXT-MAP                           BBANK37P
+017500        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK37P
+017600                POPULATE-SCREEN-DATA-EXIT                         BBANK37P
+017700        GO TO COMMON-RETURN                                       BBANK37P
+017800     END-IF.                                                      BBANK37P
+017900                                                                  BBANK37P
+018000 * Screen has been entered before - validate and apply any changesBBANK37P
+018100     MOVE 'BBANK37P' TO BANK-LAST-PROG.                           BBANK37P
+018200     MOVE 'BBANK37P' TO BANK-NEXT-PROG.                           BBANK37P
+018300     MOVE 'MBANK37' TO BANK-LAST-MAPSET.                          BBANK37P
+018400     MOVE 'BANK37A' TO BANK-LAST-MAP.                             BBANK37P
+018500     MOVE 'MBANK37' TO BANK-NEXT-MAPSET.                          BBANK37P
+018600     MOVE 'BANK37A' TO BANK-NEXT-MAP.                             BBANK37P
+018700     PERFORM VALIDATE-DATA THRU                                   BBANK37P
+018800             VALIDATE-DATA-EXIT.                                  BBANK37P
+018900     IF INPUT-ERROR                                               BBANK37P
+019000        MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                       BBANK37P
+019100        GO TO COMMON-RETURN                                       BBANK37P
+019200     END-IF.                                                      BBANK37P
+019300                                                                  BBANK37P
+019400 *****************************************************************BBANK37P
+019500 * Data is valid - apply it via DBANK12P                         *BBANK37P
+019600 *****************************************************************BBANK37P
+019700     MOVE SPACES TO CD12-DATA.                                    BBANK37P
+019800     MOVE BANK-SCR37-ACC TO CD12I-ACCNO.                          BBANK37P
+019900     MOVE BANK-SCR37-ATM-ENABLED TO CD12I-ATM-ENABLED.            BBANK37P
+020000     MOVE BANK-SCR37-ATM-LIM-N TO CD12I-ATM-DAY-LIMIT.            BBANK37P
+020100 COPY CBANKX12.                                                   BBANK37P
+020200     IF CD12O-UPDATE-FAIL                                         BBANK37P
+020300        MOVE CD12O-MSG TO BANK-ERROR-MSG                          BBANK37P
+020400        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK37P
+020500                POPULATE-SCREEN-DATA-EXIT                         BBANK37P
+020600        GO TO COMMON-RETURN                                       BBANK37P
+020700     END-IF.                                                      BBANK37P
+020800                                                                  BBANK37P
+020900     MOVE CD12O-MSG TO BANK-RETURN-MSG.                           BBANK37P
+021000     MOVE 'BBANK37P' TO BANK-LAST-PROG.                           BBANK37P
+021100     MOVE 'BBANK35P' TO BANK-NEXT-PROG.                           BBANK37P
+021200     MOVE 'MBANK35' TO BANK-NEXT-MAPSET.                          BBANK37P
+021300     MOVE 'BANK35A' TO BANK-NEXT-MAP.                             BBANK37P
+021400     SET BANK-AID-ENTER TO TRUE.                                  BBANK37P
+021500     GO TO COMMON-RETURN.                                         BBANK37P
+021600                                                                  BBANK37P
+021700 *****************************************************************BBANK37P
+021800 * If we get this far then we have an error in our logic as we   *BBANK37P
+021900 * don't know where to go next.                                  *BBANK37P
+022000 *****************************************************************BBANK37P
+022100     IF NOT BANK-ENV-CICS                                         BBANK37P
+022200        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK37P
+022300        MOVE '0001' TO ABEND-CODE                                 BBANK37P
+022400        MOVE SPACES TO ABEND-REASON                               BBANK37P
+022500        COPY CABENDPO.                                            BBANK37P
+022600     END-IF.                                                      BBANK37P
+022700     GOBACK.                                                      BBANK37P
+022800                                                                  BBANK37P
+022900 COMMON-RETURN.                                                   BBANK37P
+023000     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK37P
+023100 COPY CRETURN.                                                    BBANK37P
+023200                                                                  BBANK37P
+023300 VALIDATE-DATA.                                                   BBANK37P
+023400     SET INPUT-OK TO TRUE.                                        BBANK37P
+023500     IF BANK-SCR37-ATM-ENABLED IS EQUAL TO SPACES OR LOW-VALUES   BBANK37P
+023600        MOVE 'N' TO BANK-SCR37-ATM-ENABLED                        BBANK37P
+023700     END-IF.                                                      BBANK37P
+023800     IF BANK-SCR37-ATM-ENABLED IS NOT EQUAL TO 'Y' AND            BBANK37P
+023900        BANK-SCR37-ATM-ENABLED IS NOT EQUAL TO 'N'                BBANK37P
+024000        MOVE 'ATM enabled flag must be Y or N' TO WS-ERROR-MSG    BBANK37P
+024100        GO TO VALIDATE-DATA-ERROR                                 BBANK37P
+024200     END-IF.                                                      BBANK37P
+024300     IF BANK-SCR37-ATM-ENABLED IS EQUAL TO 'N'                    BBANK37P
+024400        MOVE ZERO TO BANK-SCR37-ATM-LIM-N                         BBANK37P
+024500        GO TO VALIDATE-DATA-EXIT                                  BBANK37P
+024600     END-IF.                                                      BBANK37P
+024700     IF BANK-SCR37-ATM-LIM-N IS NOT GREATER THAN ZERO             BBANK37P
+024800        MOVE 'ATM daily limit must be greater than zero' TO       BBANK37P
+024900             WS-ERROR-MSG                                         BBANK37P
+025000        GO TO VALIDATE-DATA-ERROR                                 BBANK37P
+025100     END-IF.                                                      BBANK37P
+025200     GO TO VALIDATE-DATA-EXIT.                                    BBANK37P
+025300 VALIDATE-DATA-ERROR.                                             BBANK37P
+025400     SET INPUT-ERROR TO TRUE.                                     BBANK37P
+025500 VALIDATE-DATA-EXIT.                                              BBANK37P
+025600     EXIT.                                                        BBANK37P
+025700                                                                  BBANK37P
+025800 *****************************************************************BBANK37P
+025900 * Fetch the account's current ATM enrollment details for display BBANK37P
+026000 *****************************************************************BBANK37P
+026100 POPULATE-SCREEN-DATA.                                            BBANK37P
+026200     MOVE SPACES TO CD11-DATA.                                    BBANK37P
+026300     MOVE BANK-SCR37-ACC TO CD11I-ACCNO.                          BBANK37P
+026400 COPY CBANKX11.                                                   BBANK37P
+026500     IF CD11O-ACCNO IS NOT EQUAL TO SPACES                        BBANK37P
+026600        MOVE CD11O-DESC TO BANK-SCR37-DSC                         BBANK37P
+026700        MOVE CD11O-ATM-ENABLED TO BANK-SCR37-ATM-ENABLED          BBANK37P
+026800        MOVE CD11O-ATM-LIM-N TO BANK-SCR37-ATM-LIM-N              BBANK37P
+026900     END-IF.                                                      BBANK37P
+027000 POPULATE-SCREEN-DATA-EXIT.                                       BBANK37P
+027100     EXIT.                                                        BBANK37P
+027200                                                                  BBANK37P
+027300* $ Version 5.94a sequenced on Wednesday 19 Sep 2007 at 2:00pm    BBANK37P
