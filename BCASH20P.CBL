@@ -66,23 +66,25 @@
 006600     MOVE CASH-USERID TO CD02I-CONTACT-ID.                        BCASH20P
 006700* Now go get the data                                             BCASH20P
 006800 COPY CCASHX02.                                                   BCASH20P
-006900     MOVE CD02O-ACC1 TO CASH-ATM2-ACC1.                           BCASH20P
-007000     MOVE CD02O-DSC1 TO CASH-ATM2-DSC1.                           BCASH20P
+006900     MOVE CD02O-ACC-NO (1) TO CASH-ATM2-ACC1.                     BCASH20P
+007000     MOVE CD02O-ACC-DESC (1) TO CASH-ATM2-DSC1.                   BCASH20P
 007100                                                                  BCASH20P
-007200     MOVE CD02O-ACC2 TO CASH-ATM2-ACC2.                           BCASH20P
-007300     MOVE CD02O-DSC2 TO CASH-ATM2-DSC2.                           BCASH20P
+007200     MOVE CD02O-ACC-NO (2) TO CASH-ATM2-ACC2.                     BCASH20P
+007300     MOVE CD02O-ACC-DESC (2) TO CASH-ATM2-DSC2.                   BCASH20P
 007400                                                                  BCASH20P
-007500     MOVE CD02O-ACC3 TO CASH-ATM2-ACC3.                           BCASH20P
-007600     MOVE CD02O-DSC3 TO CASH-ATM2-DSC3.                           BCASH20P
+007500     MOVE CD02O-ACC-NO (3) TO CASH-ATM2-ACC3.                     BCASH20P
+007600     MOVE CD02O-ACC-DESC (3) TO CASH-ATM2-DSC3.                   BCASH20P
 007700                                                                  BCASH20P
-007800     MOVE CD02O-ACC4 TO CASH-ATM2-ACC4.                           BCASH20P
-007900     MOVE CD02O-DSC4 TO CASH-ATM2-DSC4.                           BCASH20P
+007800     MOVE CD02O-ACC-NO (4) TO CASH-ATM2-ACC4.                     BCASH20P
+007900     MOVE CD02O-ACC-DESC (4) TO CASH-ATM2-DSC4.                   BCASH20P
 008000                                                                  BCASH20P
-008100     MOVE CD02O-ACC5 TO CASH-ATM2-ACC5.                           BCASH20P
-008200     MOVE CD02O-DSC5 TO CASH-ATM2-DSC5.                           BCASH20P
+008100     MOVE CD02O-ACC-NO (5) TO CASH-ATM2-ACC5.                     BCASH20P
+008200     MOVE CD02O-ACC-DESC (5) TO CASH-ATM2-DSC5.                   BCASH20P
 008300                                                                  BCASH20P
-008400 COMMON-RETURN.                                                   BCASH20P
-008500     MOVE WS-CASH-DATA TO DFHCOMMAREA (1:LENGTH OF WS-CASH-DATA). BCASH20P
-008600 COPY CRETURN.                                                    BCASH20P
-008700                                                                  BCASH20P
-008800* $ Version 5.90a sequenced on Friday 1 Dec 2006 at 6:00pm        BCASH20P
+008400     MOVE CD02O-MORE-ACCTS TO CASH-ATM2-MORE-ACCTS.               BCASH20P
+008500                                                                  BCASH20P
+008600 COMMON-RETURN.                                                   BCASH20P
+008700     MOVE WS-CASH-DATA TO DFHCOMMAREA (1:LENGTH OF WS-CASH-DATA). BCASH20P
+008800 COPY CRETURN.                                                    BCASH20P
+008900                                                                  BCASH20P
+009000* $ Version 5.90a sequenced on Friday 1 Dec 2006 at 6:00pm        BCASH20P
