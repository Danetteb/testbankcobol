@@ -0,0 +1,147 @@
+000100******************************************************************DCASH03P
+000200*                                                                *DCASH03P
+000300*   Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   * DCASH03P
+000400*   This demonstration program is provided for use by users     * DCASH03P
+000500*   of Micro Focus products and may be used, modified and       * DCASH03P
+000600*   distributed as part of your application provided that       * DCASH03P
+000700*   you properly acknowledge the copyright of Micro Focus       * DCASH03P
+000800*   in this material.                                           * DCASH03P
+000900*                                                                *DCASH03P
+001000******************************************************************DCASH03P
+001100                                                                  DCASH03P
+001200******************************************************************DCASH03P
+001300* Program:     DCASH03P.CBL                                     * DCASH03P
+001400* Function:    Change a users PIN                               * DCASH03P
+001500*              VSAM version                                     * DCASH03P
+001600******************************************************************DCASH03P
+001700                                                                  DCASH03P
+001800 IDENTIFICATION DIVISION.                                         DCASH03P
+001900 PROGRAM-ID.                                                      DCASH03P
+002000     DCASH03P.                                                    DCASH03P
+002100 DATE-WRITTEN.                                                    DCASH03P
+002200     September 2007.                                              DCASH03P
+002300 DATE-COMPILED.                                                   DCASH03P
+002400     Today.                                                       DCASH03P
+002500                                                                  DCASH03P
+002600 ENVIRONMENT DIVISION.                                            DCASH03P
+002700                                                                  DCASH03P
+002800 DATA DIVISION.                                                   DCASH03P
+002900                                                                  DCASH03P
+003000 WORKING-STORAGE SECTION.                                         DCASH03P
+003100 01  WS-MISC-STORAGE.                                             DCASH03P
+003200   05  WS-PROGRAM-ID                         PIC X(8)             DCASH03P
+003300       VALUE 'DCASH03P'.                                          DCASH03P
+003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DCASH03P
+003500   05  WS-READ-TOKEN                         PIC S9(8) COMP.      DCASH03P
+003600   05  WS-RESP                               PIC S9(8) COMP.      DCASH03P
+003700   05  WS-BNKCUST-RID                        PIC X(5).            DCASH03P
+003800   05  WS-BNKPIN-RID                        PIC X(5).             DCASH03P
+003900   05  WS-HASH-VALUE                        PIC X(8).             DCASH03P
+004000   05  WS-PIN-TOKEN                         PIC S9(8) COMP.       DCASH03P
+004100                                                                  DCASH03P
+004200 01 WS-BNKCUST-REC.                                               DCASH03P
+004300 COPY CBANKVCS.                                                   DCASH03P
+004400                                                                  DCASH03P
+004500 01 WS-BNKPIN-REC.                                                DCASH03P
+004600 COPY CBANKVPN.                                                   DCASH03P
+004700                                                                  DCASH03P
+004800 01  WS-COMMAREA.                                                 DCASH03P
+004900 COPY CCASHD03.                                                   DCASH03P
+005000                                                                  DCASH03P
+005100 COPY CABENDD.                                                    DCASH03P
+005200                                                                  DCASH03P
+005300 LINKAGE SECTION.                                                 DCASH03P
+005400 01  DFHCOMMAREA.                                                 DCASH03P
+005500   05  LK-COMMAREA                           PIC X(1)             DCASH03P
+005600       OCCURS 1 TO 4096 TIMES                                     DCASH03P
+005700         DEPENDING ON WS-COMMAREA-LENGTH.                         DCASH03P
+005800                                                                  DCASH03P
+005900 COPY CENTRY.                                                     DCASH03P
+006000******************************************************************DCASH03P
+006100* Move the passed data to our area                              * DCASH03P
+006200******************************************************************DCASH03P
+006300     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DCASH03P
+006400     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DCASH03P
+006500                                                                  DCASH03P
+006600******************************************************************DCASH03P
+006700* Initialize our output area                                    * DCASH03P
+006800******************************************************************DCASH03P
+006900     MOVE SPACES TO CD03O-DATA.                                   DCASH03P
+007000     SET CD03O-STATUS-FAIL TO TRUE.                               DCASH03P
+007100                                                                  DCASH03P
+007200******************************************************************DCASH03P
+007300* Try to get the customer record so we can update it            * DCASH03P
+007400******************************************************************DCASH03P
+007500     MOVE CD03I-CONTACT-ID TO WS-BNKCUST-RID.                     DCASH03P
+007600     EXEC CICS READ FILE('BNKCUST')                               DCASH03P
+007700                    UPDATE                                        DCASH03P
+007800                    INTO(WS-BNKCUST-REC)                          DCASH03P
+007900                    LENGTH(LENGTH OF WS-BNKCUST-REC)              DCASH03P
+008000                    RIDFLD(WS-BNKCUST-RID)                        DCASH03P
+008100                    TOKEN(WS-READ-TOKEN)                          DCASH03P
+008200                    RESP(WS-RESP)                                 DCASH03P
+008300     END-EXEC.                                                    DCASH03P
+008400                                                                  DCASH03P
+008500******************************************************************DCASH03P
+008600* Did we get the record OK                                      * DCASH03P
+008700******************************************************************DCASH03P
+008800     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DCASH03P
+008900        GO TO DCASH03P-EXIT                                       DCASH03P
+009000     END-IF.                                                      DCASH03P
+009100                                                                  DCASH03P
+009200***************************************************************** DCASH03P
+009300* Hash the new PIN                                              * DCASH03P
+009400***************************************************************** DCASH03P
+009500     MOVE CD03I-CONTACT-ID TO WS-BNKPIN-RID.                      DCASH03P
+009600     CALL 'UPINHASH' USING CD03I-NEW-PIN WS-HASH-VALUE.           DCASH03P
+009700                                                                  DCASH03P
+009800***************************************************************** DCASH03P
+009900* See if a PIN hash record already exists for this user         * DCASH03P
+010000***************************************************************** DCASH03P
+010100     EXEC CICS READ FILE('BNKPIN')                                DCASH03P
+010200                    UPDATE                                        DCASH03P
+010300                    INTO(WS-BNKPIN-REC)                           DCASH03P
+010400                    LENGTH(LENGTH OF WS-BNKPIN-REC)               DCASH03P
+010500                    RIDFLD(WS-BNKPIN-RID)                         DCASH03P
+010600                    TOKEN(WS-PIN-TOKEN)                           DCASH03P
+010700                    RESP(WS-RESP)                                 DCASH03P
+010800     END-EXEC.                                                    DCASH03P
+010900                                                                  DCASH03P
+011000***************************************************************** DCASH03P
+011100* Store the new hash, adding a new record if one did not exist  * DCASH03P
+011200***************************************************************** DCASH03P
+011300     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       DCASH03P
+011400        MOVE WS-HASH-VALUE TO BPN-REC-HASH                        DCASH03P
+011500        EXEC CICS REWRITE FILE('BNKPIN')                          DCASH03P
+011600                          FROM(WS-BNKPIN-REC)                     DCASH03P
+011700                          LENGTH(LENGTH OF WS-BNKPIN-REC)         DCASH03P
+011800                          TOKEN(WS-PIN-TOKEN)                     DCASH03P
+011900                          RESP(WS-RESP)                           DCASH03P
+012000        END-EXEC                                                  DCASH03P
+012100     ELSE                                                         DCASH03P
+012200        MOVE WS-BNKPIN-RID TO BPN-REC-PID                         DCASH03P
+012300        MOVE WS-HASH-VALUE TO BPN-REC-HASH                        DCASH03P
+012400        EXEC CICS WRITE FILE('BNKPIN')                            DCASH03P
+012500                        FROM(WS-BNKPIN-REC)                       DCASH03P
+012600                        LENGTH(LENGTH OF WS-BNKPIN-REC)           DCASH03P
+012700                        RIDFLD(WS-BNKPIN-RID)                     DCASH03P
+012800                        RESP(WS-RESP)                             DCASH03P
+012900        END-EXEC                                                  DCASH03P
+013000     END-IF.                                                      DCASH03P
+013100                                                                  DCASH03P
+013200     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DCASH03P
+013300        GO TO DCASH03P-EXIT                                       DCASH03P
+013400     END-IF.                                                      DCASH03P
+013500                                                                  DCASH03P
+013600     SET CD03O-STATUS-OK TO TRUE.                                 DCASH03P
+013700                                                                  DCASH03P
+013800 DCASH03P-EXIT.                                                   DCASH03P
+013900******************************************************************DCASH03P
+014000* Move the result back to the callers area                      * DCASH03P
+014100******************************************************************DCASH03P
+014200     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DCASH03P
+014300                                                                  DCASH03P
+014400******************************************************************DCASH03P
+014500* Return to our caller                                          * DCASH03P
+014600******************************************************************DCASH03P
+014700 COPY CRETURN.                                                    DCASH03P
