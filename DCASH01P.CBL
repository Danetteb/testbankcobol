@@ -35,67 +35,95 @@
 003500   05  WS-SUB1                               PIC S9(4) COMP.      DCASH01P
 003600   05  WS-RESP                               PIC S9(8) COMP.      DCASH01P
 003700   05  WS-BNKCUST-RID                        PIC X(5).            DCASH01P
-003800                                                                  DCASH01P
-003900 01 WS-BNKCUST-REC.                                               DCASH01P
-004000 COPY CBANKVCS.                                                   DCASH01P
-004100                                                                  DCASH01P
-004200 01  WS-COMMAREA.                                                 DCASH01P
-004300 COPY CCASHD01.                                                   DCASH01P
-004400                                                                  DCASH01P
-004500 COPY CABENDD.                                                    DCASH01P
+003800   05  WS-BNKPIN-RID                        PIC X(5).             DCASH01P
+003900   05  WS-HASH-VALUE                        PIC X(8).             DCASH01P
+004000                                                                  DCASH01P
+004100 01 WS-BNKCUST-REC.                                               DCASH01P
+004200 COPY CBANKVCS.                                                   DCASH01P
+004300                                                                  DCASH01P
+004400 01 WS-BNKPIN-REC.                                                DCASH01P
+004500 COPY CBANKVPN.                                                   DCASH01P
 004600                                                                  DCASH01P
-004700 LINKAGE SECTION.                                                 DCASH01P
-004800 01  DFHCOMMAREA.                                                 DCASH01P
-004900   05  LK-COMMAREA                           PIC X(1)             DCASH01P
-005000       OCCURS 1 TO 4096 TIMES                                     DCASH01P
-005100         DEPENDING ON WS-COMMAREA-LENGTH.                         DCASH01P
-005200                                                                  DCASH01P
-005300 COPY CENTRY.                                                     DCASH01P
-005400***************************************************************** DCASH01P
-005500* Move the passed data to our area                              * DCASH01P
-005600***************************************************************** DCASH01P
-005700     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DCASH01P
-005800     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DCASH01P
-005900                                                                  DCASH01P
-006000***************************************************************** DCASH01P
-006100* Initialize our output area                                    * DCASH01P
-006200***************************************************************** DCASH01P
-006300     MOVE SPACES TO CD01o-DATA.                                   DCASH01P
+004700 01  WS-COMMAREA.                                                 DCASH01P
+004800 COPY CCASHD01.                                                   DCASH01P
+004900                                                                  DCASH01P
+005000 COPY CABENDD.                                                    DCASH01P
+005100                                                                  DCASH01P
+005200 LINKAGE SECTION.                                                 DCASH01P
+005300 01  DFHCOMMAREA.                                                 DCASH01P
+005400   05  LK-COMMAREA                           PIC X(1)             DCASH01P
+005500       OCCURS 1 TO 4096 TIMES                                     DCASH01P
+005600         DEPENDING ON WS-COMMAREA-LENGTH.                         DCASH01P
+005700                                                                  DCASH01P
+005800 COPY CENTRY.                                                     DCASH01P
+005900***************************************************************** DCASH01P
+006000* Move the passed data to our area                              * DCASH01P
+006100***************************************************************** DCASH01P
+006200     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DCASH01P
+006300     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DCASH01P
 006400                                                                  DCASH01P
 006500***************************************************************** DCASH01P
-006600* Now attempt to get the requested record                       * DCASH01P
+006600* Initialize our output area                                    * DCASH01P
 006700***************************************************************** DCASH01P
-006800     MOVE CD01I-CONTACT-ID TO WS-BNKCUST-RID.                     DCASH01P
-006900     EXEC CICS READ FILE('BNKCUST')                               DCASH01P
-007000                    INTO(WS-BNKCUST-REC)                          DCASH01P
-007100                    LENGTH(LENGTH OF WS-BNKCUST-REC)              DCASH01P
-007200                    RIDFLD(WS-BNKCUST-RID)                        DCASH01P
-007300                    RESP(WS-RESP)                                 DCASH01P
-007400     END-EXEC.                                                    DCASH01P
-007500                                                                  DCASH01P
-007600***************************************************************** DCASH01P
-007700* Did we get the record OK                                      * DCASH01P
-007800***************************************************************** DCASH01P
-007900     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       DCASH01P
-008000        MOVE BCS-REC-ATM-PIN TO CD01O-PIN                         DCASH01P
-008100     END-IF.                                                      DCASH01P
-008200                                                                  DCASH01P
-008300***************************************************************** DCASH01P
-008400* Was the record not found?                                     * DCASH01P
-008500***************************************************************** DCASH01P
-008600     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DCASH01P
-008700        MOVE '????' TO CD01O-PIN                                  DCASH01P
-008800     END-IF.                                                      DCASH01P
-008900                                                                  DCASH01P
-009000                                                                  DCASH01P
-009100***************************************************************** DCASH01P
-009200* Move the result back to the callers area                      * DCASH01P
-009300***************************************************************** DCASH01P
-009400     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DCASH01P
-009500                                                                  DCASH01P
-009600***************************************************************** DCASH01P
-009700* Return to our caller                                          * DCASH01P
-009800***************************************************************** DCASH01P
-009900 COPY CRETURN.                                                    DCASH01P
-010000                                                                  DCASH01P
-010100* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      DCASH01P
+006800     MOVE SPACES TO CD01o-DATA.                                   DCASH01P
+006900                                                                  DCASH01P
+007000***************************************************************** DCASH01P
+007100* Now attempt to get the requested record                       * DCASH01P
+007200***************************************************************** DCASH01P
+007300     MOVE CD01I-CONTACT-ID TO WS-BNKCUST-RID.                     DCASH01P
+007400     EXEC CICS READ FILE('BNKCUST')                               DCASH01P
+007500                    INTO(WS-BNKCUST-REC)                          DCASH01P
+007600                    LENGTH(LENGTH OF WS-BNKCUST-REC)              DCASH01P
+007700                    RIDFLD(WS-BNKCUST-RID)                        DCASH01P
+007800                    RESP(WS-RESP)                                 DCASH01P
+007900     END-EXEC.                                                    DCASH01P
+008000                                                                  DCASH01P
+008100***************************************************************** DCASH01P
+008200* Did we get the record OK                                      * DCASH01P
+008300***************************************************************** DCASH01P
+008400     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DCASH01P
+008500        SET CD01O-RESULT-NO-USER TO TRUE                          DCASH01P
+008600        SET CD01O-LOCKED-NO TO TRUE                               DCASH01P
+008700        GO TO DCASH01P-EXIT                                       DCASH01P
+008800     END-IF.                                                      DCASH01P
+008900                                                                  DCASH01P
+009000     MOVE BCS-REC-PIN-LOCKED TO CD01O-LOCKED.                     DCASH01P
+009100                                                                  DCASH01P
+009200***************************************************************** DCASH01P
+009300* Look up the stored PIN hash for this user                     * DCASH01P
+009400***************************************************************** DCASH01P
+009500     MOVE CD01I-CONTACT-ID TO WS-BNKPIN-RID.                      DCASH01P
+009600     EXEC CICS READ FILE('BNKPIN')                                DCASH01P
+009700                    INTO(WS-BNKPIN-REC)                           DCASH01P
+009800                    LENGTH(LENGTH OF WS-BNKPIN-REC)               DCASH01P
+009900                    RIDFLD(WS-BNKPIN-RID)                         DCASH01P
+010000                    RESP(WS-RESP)                                 DCASH01P
+010100     END-EXEC.                                                    DCASH01P
+010200                                                                  DCASH01P
+010300     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DCASH01P
+010400        SET CD01O-RESULT-NO-PIN TO TRUE                           DCASH01P
+010500        GO TO DCASH01P-EXIT                                       DCASH01P
+010600     END-IF.                                                      DCASH01P
+010700                                                                  DCASH01P
+010800***************************************************************** DCASH01P
+010900* Hash the supplied PIN and compare to the stored hash          * DCASH01P
+011000***************************************************************** DCASH01P
+011100     CALL 'UPINHASH' USING CD01I-PIN WS-HASH-VALUE.               DCASH01P
+011200     IF WS-HASH-VALUE IS EQUAL TO BPN-REC-HASH                    DCASH01P
+011300        SET CD01O-RESULT-MATCH TO TRUE                            DCASH01P
+011400     ELSE                                                         DCASH01P
+011500        SET CD01O-RESULT-NO-MATCH TO TRUE                         DCASH01P
+011600     END-IF.                                                      DCASH01P
+011700                                                                  DCASH01P
+011800 DCASH01P-EXIT.                                                   DCASH01P
+011900***************************************************************** DCASH01P
+012000* Move the result back to the callers area                      * DCASH01P
+012100***************************************************************** DCASH01P
+012200     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DCASH01P
+012300                                                                  DCASH01P
+012400***************************************************************** DCASH01P
+012500* Return to our caller                                          * DCASH01P
+012600***************************************************************** DCASH01P
+012700 COPY CRETURN.                                                    DCASH01P
+012800                                                                  DCASH01P
+012900* $ Version 5.94a sequenced on Tuesday 18 Sep 2007 at 4:00pm      DCASH01P
