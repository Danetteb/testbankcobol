@@ -0,0 +1,235 @@
+000100******************************************************************BBANK11P
+000200*                                                                *BBANK11P
+000300* Copyright (C) 1998-2007 Micro Focus. All Rights Reserved.   *   BBANK11P
+000400* This demonstration program is provided for use by users     *   BBANK11P
+000500* of Micro Focus products and may be used, modified and       *   BBANK11P
+000600* distributed as part of your application provided that       *   BBANK11P
+000700* you properly acknowledge the copyright of Micro Focus       *   BBANK11P
+000800* in this material.                                           *   BBANK11P
+000900*                                                                *BBANK11P
+001000******************************************************************BBANK11P
+001100                                                                  BBANK11P
+001200******************************************************************BBANK11P
+001300* Program:     BBANK11P.CBL                                   *   BBANK11P
+001400* Layer:       Business logic                                 *   BBANK11P
+001500* Function:    Change signon password                         *   BBANK11P
+001600******************************************************************BBANK11P
+001700                                                                  BBANK11P
+001800 IDENTIFICATION DIVISION.                                         BBANK11P
+001900 PROGRAM-ID.                                                      BBANK11P
+002000     BBANK11P.                                                    BBANK11P
+002100 DATE-WRITTEN.                                                    BBANK11P
+002200     September 2007.                                              BBANK11P
+002300 DATE-COMPILED.                                                   BBANK11P
+002400     Today.                                                       BBANK11P
+002500                                                                  BBANK11P
+002600 ENVIRONMENT DIVISION.                                            BBANK11P
+002700                                                                  BBANK11P
+002800 DATA DIVISION.                                                   BBANK11P
+002900 WORKING-STORAGE SECTION.                                         BBANK11P
+003000 01  WS-MISC-STORAGE.                                             BBANK11P
+003100   05  WS-PROGRAM-ID                       PIC X(8)               BBANK11P
+003200       VALUE 'BBANK11P'.                                          BBANK11P
+003300   05  WS-INPUT-FLAG                       PIC X(1).              BBANK11P
+003400     88  INPUT-OK                          VALUE '0'.             BBANK11P
+003500     88  INPUT-ERROR                       VALUE '1'.             BBANK11P
+003600   05  WS-RETURN-FLAG                      PIC X(1).              BBANK11P
+003700     88  WS-RETURN-FLAG-OFF                VALUE LOW-VALUES.      BBANK11P
+003800     88  WS-RETURN-FLAG-ON                 VALUE '1'.             BBANK11P
+003900   05  WS-RETURN-MSG                       PIC X(75).             BBANK11P
+004000     88  WS-RETURN-MSG-OFF                 VALUE SPACES.          BBANK11P
+004100   05  WS-PFK-FLAG                         PIC X(1).              BBANK11P
+004200     88  PFK-VALID                         VALUE '0'.             BBANK11P
+004300     88  PFK-INVALID                       VALUE '1'.             BBANK11P
+004400   05  WS-ERROR-MSG                        PIC X(75).             BBANK11P
+004500                                                                  BBANK11P
+004600 01  WS-BANK-DATA.                                                BBANK11P
+004700 COPY CBANKDAT.                                                   BBANK11P
+004800                                                                  BBANK11P
+004900 01  WS-PERSON.                                                   BBANK11P
+005000 COPY CBANKD01.                                                   BBANK11P
+005100                                                                  BBANK11P
+005200 01  WS-PSWD-CHECK-DATA.                                          BBANK11P
+005300 COPY CBANKD16.                                                   BBANK11P
+005400                                                                  BBANK11P
+005500 01  WS-PSWD-CHANGE-DATA.                                         BBANK11P
+005600 COPY CBANKD17.                                                   BBANK11P
+005700                                                                  BBANK11P
+005800 COPY CABENDD.                                                    BBANK11P
+005900                                                                  BBANK11P
+006000 LINKAGE SECTION.                                                 BBANK11P
+006100 01  DFHCOMMAREA.                                                 BBANK11P
+006200   05  LK-COMMAREA                         PIC X(6144).           BBANK11P
+006300                                                                  BBANK11P
+006400 COPY CENTRY.                                                     BBANK11P
+006500******************************************************************BBANK11P
+006600* Make ourselves re-entrant                                    *  BBANK11P
+006700******************************************************************BBANK11P
+006800     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK11P
+006900                                                                  BBANK11P
+007000******************************************************************BBANK11P
+007100* Move the passed area to our area                             *  BBANK11P
+007200******************************************************************BBANK11P
+007300     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK11P
+007400                                                                  BBANK11P
+007500******************************************************************BBANK11P
+007600* Ensure error message is cleared                              *  BBANK11P
+007700******************************************************************BBANK11P
+007800     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK11P
+007900                                                                  BBANK11P
+008000******************************************************************BBANK11P
+008100* This is the main process                                     *  BBANK11P
+008200******************************************************************BBANK11P
+008300                                                                  BBANK11P
+008400******************************************************************BBANK11P
+008500* Save the passed return flag and then turn it off             *  BBANK11P
+008600******************************************************************BBANK11P
+008700     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK11P
+008800     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK11P
+008900                                                                  BBANK11P
+009000******************************************************************BBANK11P
+009100* Check the AID to see if its valid at this point              *  BBANK11P
+009200******************************************************************BBANK11P
+009300     SET PFK-INVALID TO TRUE.                                     BBANK11P
+009400     IF BANK-AID-ENTER OR                                         BBANK11P
+009500        BANK-AID-PFK03                                            BBANK11P
+009600        SET PFK-VALID TO TRUE                                     BBANK11P
+009700     END-IF.                                                      BBANK11P
+009800     IF PFK-INVALID                                               BBANK11P
+009900        SET BANK-AID-ENTER TO TRUE                                BBANK11P
+010000     END-IF.                                                      BBANK11P
+010100                                                                  BBANK11P
+010200******************************************************************BBANK11P
+010300* Check the AID to see if we have to cancel back to signon     *  BBANK11P
+010400******************************************************************BBANK11P
+010500     IF BANK-AID-PFK03                                            BBANK11P
+010600        MOVE 'BBANK11P' TO BANK-LAST-PROG                         BBANK11P
+010700        MOVE 'BBANK10P' TO BANK-NEXT-PROG                         BBANK11P
+010800        MOVE 'MBANK11' TO BANK-LAST-MAPSET                        BBANK11P
+010900        MOVE 'BANK11A' TO BANK-LAST-MAP                           BBANK11P
+011000        MOVE 'MBANK10' TO BANK-NEXT-MAPSET                        BBANK11P
+011100        MOVE 'BANK10A' TO BANK-NEXT-MAP                           BBANK11P
+011200        SET BANK-AID-ENTER TO TRUE                                BBANK11P
+011300        GO TO COMMON-RETURN                                       BBANK11P
+011400     END-IF.                                                      BBANK11P
+011500                                                                  BBANK11P
+011600* Check if we have set the screen up before or is this 1st time   BBANK11P
+011700     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK11'                BBANK11P
+011800        MOVE 'BBANK11P' TO BANK-LAST-PROG                         BBANK11P
+011900        MOVE 'BBANK11P' TO BANK-NEXT-PROG                         BBANK11P
+012000        MOVE 'MBANK11' TO BANK-LAST-MAPSET                        BBANK11P
+012100        MOVE 'BANK11A' TO BANK-LAST-MAP                           BBANK11P
+012200        MOVE 'MBANK11' TO BANK-NEXT-MAPSET                        BBANK11P
+012300        MOVE 'BANK11A' TO BANK-NEXT-MAP                           BBANK11P
+012400        MOVE SPACES TO BANK-SCR11-OLDPSWD                         BBANK11P
+012500        MOVE SPACES TO BANK-SCR11-NEWPSWD                         BBANK11P
+012600        MOVE SPACES TO BANK-SCR11-CONPSWD                         BBANK11P
+012700        GO TO COMMON-RETURN                                       BBANK11P
+012800     END-IF.                                                      BBANK11P
+012900                                                                  BBANK11P
+013000* Screen has been entered before - validate and apply any changes BBANK11P
+013100     MOVE 'BBANK11P' TO BANK-LAST-PROG.                           BBANK11P
+013200     MOVE 'BBANK11P' TO BANK-NEXT-PROG.                           BBANK11P
+013300     MOVE 'MBANK11' TO BANK-LAST-MAPSET.                          BBANK11P
+013400     MOVE 'BANK11A' TO BANK-LAST-MAP.                             BBANK11P
+013500     MOVE 'MBANK11' TO BANK-NEXT-MAPSET.                          BBANK11P
+013600     MOVE 'BANK11A' TO BANK-NEXT-MAP.                             BBANK11P
+013700     PERFORM VALIDATE-DATA THRU                                   BBANK11P
+013800             VALIDATE-DATA-EXIT.                                  BBANK11P
+013900     IF INPUT-ERROR                                               BBANK11P
+014000        MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                       BBANK11P
+014100        GO TO COMMON-RETURN                                       BBANK11P
+014200     END-IF.                                                      BBANK11P
+014300                                                                  BBANK11P
+014400******************************************************************BBANK11P
+014500* New password accepted - commit it via DBANK17P               *  BBANK11P
+014600******************************************************************BBANK11P
+014700     MOVE SPACES TO CD17-DATA.                                    BBANK11P
+014800     MOVE BANK-USERID TO CD17I-PERSON-PID.                        BBANK11P
+014900     MOVE BANK-SCR11-NEWPSWD TO CD17I-NEW-PSWD.                   BBANK11P
+015000 COPY CBANKX17.                                                   BBANK11P
+015100     IF CD17O-STATUS-FAIL                                         BBANK11P
+015200        MOVE 'Unable to change password' TO BANK-ERROR-MSG        BBANK11P
+015300        GO TO COMMON-RETURN                                       BBANK11P
+015400     END-IF.                                                      BBANK11P
+015500                                                                  BBANK11P
+015600     MOVE 'Password changed - please signon again' TO             BBANK11P
+015700          BANK-RETURN-MSG.                                        BBANK11P
+015800     MOVE 'BBANK11P' TO BANK-LAST-PROG.                           BBANK11P
+015900     MOVE 'BBANK10P' TO BANK-NEXT-PROG.                           BBANK11P
+016000     MOVE 'MBANK10' TO BANK-NEXT-MAPSET.                          BBANK11P
+016100     MOVE 'BANK10A' TO BANK-NEXT-MAP.                             BBANK11P
+016200     SET BANK-AID-ENTER TO TRUE.                                  BBANK11P
+016300     GO TO COMMON-RETURN.                                         BBANK11P
+016400                                                                  BBANK11P
+016500******************************************************************BBANK11P
+016600* If we get this far then we have an error in our logic as we  *  BBANK11P
+016700* don't know where to go next.                                 *  BBANK11P
+016800******************************************************************BBANK11P
+016900     IF NOT BANK-ENV-CICS                                         BBANK11P
+017000        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK11P
+017100        MOVE '0001' TO ABEND-CODE                                 BBANK11P
+017200        MOVE SPACES TO ABEND-REASON                               BBANK11P
+017300 COPY CABENDPO.                                                   BBANK11P
+017400     END-IF.                                                      BBANK11P
+017500     GOBACK.                                                      BBANK11P
+017600                                                                  BBANK11P
+017700 COMMON-RETURN.                                                   BBANK11P
+017800     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK11P
+017900 COPY CRETURN.                                                    BBANK11P
+018000                                                                  BBANK11P
+018100 VALIDATE-DATA.                                                   BBANK11P
+018200     SET INPUT-OK TO TRUE.                                        BBANK11P
+018300     INSPECT BANK-SIGNON-ID                                       BBANK11P
+018400       CONVERTING 'abcdefghijklmnopqrstuvwxyz'                    BBANK11P
+018500               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.                   BBANK11P
+018600     IF BANK-SIGNON-ID IS EQUAL TO LOW-VALUES OR SPACES           BBANK11P
+018700        MOVE 'Please input user id' TO WS-ERROR-MSG               BBANK11P
+018800        GO TO VALIDATE-DATA-ERROR                                 BBANK11P
+018900     END-IF.                                                      BBANK11P
+019000     IF BANK-SCR11-OLDPSWD IS EQUAL TO LOW-VALUES OR SPACES       BBANK11P
+019100        MOVE 'Please input current password' TO WS-ERROR-MSG      BBANK11P
+019200        GO TO VALIDATE-DATA-ERROR                                 BBANK11P
+019300     END-IF.                                                      BBANK11P
+019400     IF BANK-SCR11-NEWPSWD IS EQUAL TO LOW-VALUES OR SPACES       BBANK11P
+019500        MOVE 'Please input new password' TO WS-ERROR-MSG          BBANK11P
+019600        GO TO VALIDATE-DATA-ERROR                                 BBANK11P
+019700     END-IF.                                                      BBANK11P
+019800     IF BANK-SCR11-CONPSWD IS NOT EQUAL TO BANK-SCR11-NEWPSWD     BBANK11P
+019900        MOVE 'New password and confirmation do not match' TO      BBANK11P
+020000             WS-ERROR-MSG                                         BBANK11P
+020100        GO TO VALIDATE-DATA-ERROR                                 BBANK11P
+020200     END-IF.                                                      BBANK11P
+020300     IF BANK-SCR11-NEWPSWD IS EQUAL TO BANK-SCR11-OLDPSWD         BBANK11P
+020400        MOVE 'New password must differ from current password' TO  BBANK11P
+020500             WS-ERROR-MSG                                         BBANK11P
+020600        GO TO VALIDATE-DATA-ERROR                                 BBANK11P
+020700     END-IF.                                                      BBANK11P
+020800     MOVE SPACES TO CD01-DATA.                                    BBANK11P
+020900     MOVE BANK-SIGNON-ID TO CD01I-PERSON-PID.                     BBANK11P
+021000* If user starts with "Z" then treat as "B"                       BBANK11P
+021100     IF CD01I-PERSON-PID(1:1) IS EQUAL TO 'Z'                     BBANK11P
+021200        MOVE 'B' TO  CD01I-PERSON-PID(1:1)                        BBANK11P
+021300     END-IF.                                                      BBANK11P
+021400 COPY CBANKX01.                                                   BBANK11P
+021500     IF CD01O-PERSON-PID IS EQUAL TO SPACES                       BBANK11P
+021600        MOVE CD01O-PERSON-NAME TO WS-ERROR-MSG                    BBANK11P
+021700        GO TO VALIDATE-DATA-ERROR                                 BBANK11P
+021800     END-IF.                                                      BBANK11P
+021900     MOVE CD01O-PERSON-PID TO BANK-USERID.                        BBANK11P
+022000     MOVE CD01O-PERSON-NAME TO BANK-USERID-NAME.                  BBANK11P
+022100     MOVE SPACES TO CD16-DATA.                                    BBANK11P
+022200     MOVE CD01O-PERSON-PID TO CD16I-PERSON-PID.                   BBANK11P
+022300     MOVE BANK-SCR11-OLDPSWD TO CD16I-PSWD.                       BBANK11P
+022400 COPY CBANKX16.                                                   BBANK11P
+022500     IF CD16O-STATUS-FAIL                                         BBANK11P
+022600        MOVE 'Current password is incorrect' TO WS-ERROR-MSG      BBANK11P
+022700        GO TO VALIDATE-DATA-ERROR                                 BBANK11P
+022800     END-IF.                                                      BBANK11P
+022900     GO TO VALIDATE-DATA-EXIT.                                    BBANK11P
+023000 VALIDATE-DATA-ERROR.                                             BBANK11P
+023100     SET INPUT-ERROR TO TRUE.                                     BBANK11P
+023200 VALIDATE-DATA-EXIT.                                              BBANK11P
+023300     EXIT.                                                        BBANK11P
+023400                                                                  BBANK11P
+023500* $ Version 5.94a sequenced on Thursday 20 Sep 2007 at 3:00pm     BBANK11P
